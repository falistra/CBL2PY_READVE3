@@ -0,0 +1,168 @@
+000100*CONTROL DYNAMIC
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. RAPESTER.
+000310*2026*        09/08/26
+000320*     rapportino di riconciliazione cambio/valuta per gli
+000330*     outlet esteri (BUDAPEST e simili): rilegge XESTSETT
+000340*     (scritto da WRITERES per ogni rec 21 inviato a XESTERO)
+000350*     e totalizza quantita' e valore per conto-cliente/
+000360*     giorno/valuta, scrivendo un rigo di riepilogo per
+000370*     ciascuna combinazione su RAPESTLOG, col cambio usato
+000380*     nell'ultimo movimento del gruppo -- il tabulato serve
+000390*     a confrontare l'incasso calcolato qui con quanto
+000400*     dichiarato dal negozio estero sulla sua stessa cassa.
+000410*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.  HP-3000.
+000800 OBJECT-COMPUTER.  HP-3000.
+000900 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001000 INPUT-OUTPUT SECTION.
+001100     FILE-CONTROL.
+001200     SELECT OPTIONAL FILE-XESTSET ASSIGN TO "XESTSETT"
+001300        ORGANIZATION IS LINE SEQUENTIAL
+001400        FILE STATUS IS CHECK-XS.
+001500     SELECT OPTIONAL FILE-RAPESTER ASSIGN TO "RAPESTLOG"
+001600        ORGANIZATION IS LINE SEQUENTIAL
+001700        FILE STATUS IS CHECK-RP.
+001800*
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100 FD FILE-XESTSET DATA RECORD REC-XESTSET.
+002200 01 REC-XESTSET            COPY YXESTSET.
+002300*
+002400 FD FILE-RAPESTER DATA RECORD REC-RAPESTER.
+002500 01 REC-RAPESTER           COPY YRAPESTR.
+002600*
+002700 WORKING-STORAGE SECTION.
+002800*
+002900 77 CHECK-XS        PIC XX.
+003000    88 XS-APERTO    VALUES ARE "05", "00".
+003100 77 CHECK-RP        PIC XX.
+003200    88 RP-APERTO    VALUES ARE "05", "00".
+003300*
+003400 01 OK-FINE-XS      PIC S9(4) COMP.
+003500    88 LETTO-FINE-XS VALUE 1.
+003600*
+003700 01 NUM-MAX-RICON   PIC S9(4) COMP VALUE 200.
+003800 01 IND-RICON       PIC S9(4) COMP.
+003900 01 IND-TROVATO     PIC S9(4) COMP.
+004000 01 W-INDICE-R      PIC S9(4) COMP.
+004100*
+004200 01 TABELLA-RICON.
+004300    05 ELEM-RICON OCCURS 200 TIMES.
+004400       10 CONTO-CLI-EL     PIC S9(9) COMP.
+004500       10 DATA-EL          PIC 9(6).
+004600       10 VALUTA-EL        PIC X(4).
+004700       10 MAGAZZINO-EL     PIC S9(4) COMP.
+004800       10 QTA-TOT-EL       PIC S9(9) COMP.
+004900       10 COSTO-TOT-EL     PIC S9(11) COMP.
+005000       10 CAMBIO-EL        PIC 9(14).
+005100*
+005200 LINKAGE SECTION.
+005300*
+005400 01 W-COMMON          COPY WCOMMONW.
+005500*
+005600*PAGE
+005700 PROCEDURE DIVISION  USING W-COMMON.
+005800 INIZIO.
+005900     MOVE 0 TO IND-RICON.
+006000     MOVE 0 TO OK-FINE-XS.
+006100     OPEN INPUT FILE-XESTSET.
+006200     IF XS-APERTO
+006300        PERFORM LEGGI-XESTSET THRU EX-LEGGI-XESTSET
+006400            UNTIL LETTO-FINE-XS
+006500        CLOSE FILE-XESTSET
+006600     END-IF.
+006700     OPEN OUTPUT FILE-RAPESTER.
+006800     PERFORM UNTIL RP-APERTO
+006900        OPEN OUTPUT FILE-RAPESTER
+007000     END-PERFORM.
+007100     PERFORM STAMPA-RICONCILIA THRU EX-STAMPA-RICONCILIA
+007200        VARYING W-INDICE-R FROM 1 BY 1
+007300        UNTIL W-INDICE-R > IND-RICON.
+007400     CLOSE FILE-RAPESTER.
+007500 FINE.
+007600     EXIT PROGRAM.
+007700*
+007800*
+007900*     rilegge un rigo di movimento outlet estero e lo somma
+008000*     nella tabella di riconciliazione in memoria
+008100 LEGGI-XESTSET.
+008200     READ FILE-XESTSET
+008300        AT END
+008400           MOVE 1 TO OK-FINE-XS
+008500        NOT AT END
+008600           PERFORM CERCA-RICON THRU EX-CERCA-RICON
+008700           PERFORM ACCUMULA-RICON THRU EX-ACCUMULA-RICON
+008800     END-READ.
+008900 EX-LEGGI-XESTSET.
+009000     EXIT.
+009100*
+009200*
+009300*     cerca in tabella il gruppo conto-cliente/giorno/valuta
+009400*     del movimento corrente; IND-TROVATO = 0 se non esiste
+009500 CERCA-RICON.
+009600     MOVE 0 TO IND-TROVATO.
+009700     PERFORM CONFRONTA-RICON THRU EX-CONFRONTA-RICON
+009800        VARYING W-INDICE-R FROM 1 BY 1
+009900        UNTIL W-INDICE-R > IND-RICON OR IND-TROVATO NOT = 0.
+010000 EX-CERCA-RICON.
+010100     EXIT.
+010200*
+010300*
+010400 CONFRONTA-RICON.
+010500     IF CONTO-CLI-XS OF REC-XESTSET = CONTO-CLI-EL(W-INDICE-R)
+010600        AND DATA-XS OF REC-XESTSET = DATA-EL(W-INDICE-R)
+010700        AND VALUTA-XS OF REC-XESTSET = VALUTA-EL(W-INDICE-R)
+010800          MOVE W-INDICE-R TO IND-TROVATO.
+010900 EX-CONFRONTA-RICON.
+011000     EXIT.
+011100*
+011200*
+011300*     apre un nuovo gruppo in tabella se non trovato, poi
+011400*     accumula quantita' e valore e ricorda l'ultimo cambio
+011500 ACCUMULA-RICON.
+011600     IF IND-TROVATO = 0
+011700        IF IND-RICON < NUM-MAX-RICON
+011800           ADD 1 TO IND-RICON
+011900           MOVE IND-RICON TO IND-TROVATO
+012000           MOVE CONTO-CLI-XS OF REC-XESTSET
+012100                TO CONTO-CLI-EL(IND-TROVATO)
+012200           MOVE DATA-XS OF REC-XESTSET TO DATA-EL(IND-TROVATO)
+012300           MOVE VALUTA-XS OF REC-XESTSET TO VALUTA-EL(IND-TROVATO)
+012400           MOVE MAGAZZINO-XS OF REC-XESTSET
+012500                TO MAGAZZINO-EL(IND-TROVATO)
+012600           MOVE 0 TO QTA-TOT-EL(IND-TROVATO)
+012700                     COSTO-TOT-EL(IND-TROVATO)
+012800        ELSE
+012900           DISPLAY "*** TABELLA-RICON PIENA - movimento scartato"
+013000                   UPON SYSERR
+013100           GO TO EX-ACCUMULA-RICON
+013200        END-IF
+013300     END-IF.
+013400     ADD QTA-XS OF REC-XESTSET TO QTA-TOT-EL(IND-TROVATO).
+013500     ADD COSTO-VALUTA-XS OF REC-XESTSET TO
+013600               COSTO-TOT-EL(IND-TROVATO).
+013700     MOVE CAMBIO-XS OF REC-XESTSET TO CAMBIO-EL(IND-TROVATO).
+013800 EX-ACCUMULA-RICON.
+013900     EXIT.
+014000*
+014100*
+014200*     scrive il rigo di riepilogo per un gruppo della tabella
+014300 STAMPA-RICONCILIA.
+014400     MOVE CONTO-CLI-EL(W-INDICE-R) TO CONTO-CLI-RP
+014500                                      OF REC-RAPESTER.
+014600     MOVE DATA-EL(W-INDICE-R)      TO DATA-RP OF REC-RAPESTER.
+014700     MOVE MAGAZZINO-EL(W-INDICE-R) TO MAGAZZINO-RP
+014800                                      OF REC-RAPESTER.
+014900     MOVE VALUTA-EL(W-INDICE-R)    TO VALUTA-RP OF REC-RAPESTER.
+015000     MOVE QTA-TOT-EL(W-INDICE-R)   TO QTA-TOT-RP OF REC-RAPESTER.
+015100     MOVE COSTO-TOT-EL(W-INDICE-R) TO COSTO-TOT-RP
+015200                                      OF REC-RAPESTER.
+015300     MOVE CAMBIO-EL(W-INDICE-R)    TO CAMBIO-RP OF REC-RAPESTER.
+015400     WRITE REC-RAPESTER.
+015500 EX-STAMPA-RICONCILIA.
+015600     EXIT.
+015700*
+015800*      FINE PROGRAMMA    **** /K RAPESTER.COB  *****
