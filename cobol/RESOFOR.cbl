@@ -0,0 +1,216 @@
+000100*CONTROL SUBPROGRAM
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. RESOFOR.
+000310*2026*        09/08/26
+000320*     reso merce a fornitore: scrive un movimento MOVMAG con
+000330*     causale propria ("RESF"), distinto sia dallo storno di
+000340*     sessione TRATTA-STORNO di READVE3 (che corregge una riga
+000350*     non ancora confermata) sia dal travaso di magazzino di
+000360*     READTR3 (CREA-MOVMAG-P/CREA-MOVMAG-D, causale CAUSALE-P/
+000370*     CAUSALE-D): il movimento va sul CONTO del fornitore
+000380*     (ANACON) invece che su un magazzino di destinazione, e le
+000390*     quantita' rese sono scaricate dal magazzino (taglie a
+000400*     segno invertito, come la parte "P" del travaso). Verifica
+000410*     che il CONTO sia davvero un fornitore e che il C-MAT sia
+000420*     tra quelli accreditati a quel fornitore su MATFOR (stesso
+000430*     accesso di RICERCA-MATFOR in STRAPCAR) prima di scrivere.
+000440*     Non tocca SITPF: lo scarico di giacenza segue la stessa
+000450*     strada di ogni altro REC-MOVMAG, via il normale allineam.
+000460*     SITPF/MOVMAG di AGSITPFW.
+000470*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.  HP-3000.
+000800 OBJECT-COMPUTER.  HP-3000.
+000900 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001000*
+001100 DATA DIVISION.
+001200 WORKING-STORAGE SECTION.
+001300*
+001400*ESTETA*
+001500     COPY NTG.
+001600*
+001700 01 REC-MOVMAG       COPY YMOVMAG.
+001800 01 AREA-REC-SET     PIC X(512).
+001900 01 FILLER REDEFINES AREA-REC-SET.
+002000  05 REC-ANACON      COPY YANACON.
+002100 01 FILLER REDEFINES AREA-REC-SET.
+002200  05 REC-MATFOR      COPY YMATFOR.
+002300*
+002400 01 PARGEN           COPY QPARGEN.
+002500 01 PARQDATA         COPY QPARDATS.
+002600*
+002700 01 I-TG             PIC S9(4) COMP.
+002800*
+002900 01 TOT-QTA-RESOFOR  PIC S9(8) COMP.
+003000*
+003100 LINKAGE SECTION.
+003200*
+003300 01 W-COMMON       COPY WCOMMONW.
+003400*
+003500 01 PAR-RESOFOR    COPY PARRESOF.
+003600*
+003700*PAGE
+003800 PROCEDURE DIVISION  USING W-COMMON
+003900                           PAR-RESOFOR.
+004000 INIZIO.
+004100     MOVE 0 TO ESITO-RESOFOR OF PAR-RESOFOR.
+004200     PERFORM VERIFICA-FORNITORE THRU EX-VERIFICA-FORNITORE.
+004300     IF RESOFOR-OK OF PAR-RESOFOR
+004400         PERFORM VERIFICA-MATFOR THRU EX-VERIFICA-MATFOR
+004500     END-IF.
+004600     IF RESOFOR-OK OF PAR-RESOFOR
+004700         PERFORM VERIFICA-QTA THRU EX-VERIFICA-QTA
+004800     END-IF.
+004900     IF RESOFOR-OK OF PAR-RESOFOR
+005000         PERFORM SCRIVI-MOVMAG-RESO THRU EX-SCRIVI-MOVMAG-RESO
+005100     END-IF.
+005200 FINE.
+005300     EXIT PROGRAM.
+005400*
+005500*
+005600*     il CONTO passato deve esistere su ANACON ed essere marcato
+005700*     come fornitore (FLAG-ANA-10 = 2, FOI-FOE), sullo stesso
+005800*     FLAG gia' usato altrove per distinguere clienti/fornitori
+005900 VERIFICA-FORNITORE.
+006000     MOVE "CONTO;"      TO W-NOME-CAMPO.
+006100     MOVE CONTO-FORN-RESOFOR OF PAR-RESOFOR TO W-VALORE-CAMPO.
+006200     MOVE "ANACON;"     TO W-NOME-DATA-SET.
+006300     PERFORM TTDBFIND THRU EX-TTDBFIND.
+006400     IF W-OK-IMAGE
+006500         MOVE 5 TO W-MODO
+006600         PERFORM TTDBGET THRU EX-TTDBGET
+006700         MOVE AREA-REC-SET TO REC-ANACON
+006800         IF NOT FOI-FOE OF REC-ANACON
+006900             MOVE 2 TO ESITO-RESOFOR OF PAR-RESOFOR
+007000         END-IF
+007100     ELSE
+007200         MOVE 1 TO ESITO-RESOFOR OF PAR-RESOFOR
+007300     END-IF.
+007400 EX-VERIFICA-FORNITORE.
+007500     EXIT.
+007600*
+007700*
+007800 TTDBFIND.
+007900              COPY PDBFIND.
+008000*
+008100*
+008200 TTDBGET.
+008300              COPY PDBGET.
+008400*
+008500*
+008600*     il C-MAT reso deve comparire tra i materiali del fornitore
+008700*     su MATFOR, sullo stesso accesso di RICERCA-MATFOR in
+008800*     STRAPCAR: si scandisce la catena MATFOR chiave C-MAT finche'
+008900*     non si trova il CONTO del fornitore indicato
+009000 VERIFICA-MATFOR.
+009100     MOVE "C-MAT;"      TO W-NOME-CAMPO.
+009200     MOVE C-MAT-RESOFOR OF PAR-RESOFOR TO W-VALORE-CAMPO.
+009300     MOVE "MATFOR;"     TO W-NOME-DATA-SET.
+009400     PERFORM TTDBFIND THRU EX-TTDBFIND.
+009500     IF W-OK-IMAGE
+009600         PERFORM DBGET-MATFOR THRU EX-DBGET-MATFOR
+009700         PERFORM DBGET-MATFOR THRU EX-DBGET-MATFOR
+009800             UNTIL W-FINE-CATENA OR
+009900                   CONTO OF REC-MATFOR =
+010000                   CONTO-FORN-RESOFOR OF PAR-RESOFOR
+010100         IF W-FINE-CATENA
+010200             MOVE 3 TO ESITO-RESOFOR OF PAR-RESOFOR
+010300         END-IF
+010400     ELSE
+010500         MOVE 3 TO ESITO-RESOFOR OF PAR-RESOFOR
+010600     END-IF.
+010700 EX-VERIFICA-MATFOR.
+010800     EXIT.
+010900*
+011000*
+011100 DBGET-MATFOR.
+011200     MOVE 5 TO W-MODO.
+011300     PERFORM TTDBGET THRU EX-TTDBGET.
+011400     MOVE AREA-REC-SET TO REC-MATFOR.
+011500 EX-DBGET-MATFOR.
+011600     EXIT.
+011700*
+011800*
+011900*     la somma delle taglie rese deve essere positiva: non ha
+012000*     senso un reso di quantita' zero/negativa
+012100 VERIFICA-QTA.
+012200     MOVE 0 TO TOT-QTA-RESOFOR.
+012300     PERFORM SOMMA-QTA-RESOFOR THRU EX-SOMMA-QTA-RESOFOR
+012400         VARYING I-TG FROM 1 BY 1 UNTIL I-TG > NTG-NTG.
+012500     IF TOT-QTA-RESOFOR NOT > 0
+012600         MOVE 4 TO ESITO-RESOFOR OF PAR-RESOFOR
+012700     END-IF.
+012800 EX-VERIFICA-QTA.
+012900     EXIT.
+013000*
+013100*
+013200 SOMMA-QTA-RESOFOR.
+013300     ADD QTA-RESOFOR OF PAR-RESOFOR (I-TG) TO TOT-QTA-RESOFOR.
+013400 EX-SOMMA-QTA-RESOFOR.
+013500     EXIT.
+013600*
+013700*
+013800*     scrive il movimento sul CONTO fornitore, taglie a segno
+013900*     invertito (merce che esce dal magazzino), stessa causale
+014000*     "RESF" per ogni reso a fornitore, sullo schema di
+014100*     PREPARA-MOVMAG/CREA-MOVMAG-P di READTR3
+014200 SCRIVI-MOVMAG-RESO.
+014300     MOVE LOW-VALUE TO REC-MOVMAG.
+014400     MOVE RIF-INTERNO-RESOFOR OF PAR-RESOFOR
+014500             TO RIF-INTERNO OF REC-MOVMAG.
+014600     MOVE NUMERO-RIGA-RESOFOR OF PAR-RESOFOR
+014700             TO NUMERO-RIGA OF REC-MOVMAG.
+014800     MOVE 0 TO RIF-ORDINE OF REC-MOVMAG
+014900               RIF-BOLLA-FORN OF REC-MOVMAG
+015000               MOD-IMPUTAZ OF REC-MOVMAG.
+015100     MOVE C-MAT-RESOFOR OF PAR-RESOFOR TO C-MAT OF REC-MOVMAG.
+015200     MOVE CONTO-FORN-RESOFOR OF PAR-RESOFOR
+015210             TO CONTO OF REC-MOVMAG.
+015300     MOVE "RESF" TO C-OPE OF REC-MOVMAG.
+015400     MOVE 0 TO PREZZO OF REC-MOVMAG COSTO-STD OF REC-MOVMAG.
+015500     PERFORM CALCOLA-SETTIMANA-RESO
+015510         THRU EX-CALCOLA-SETTIMANA-RESO.
+015600     MOVE MAGAZZINO-RESOFOR OF PAR-RESOFOR
+015610             TO MAGAZZINO OF REC-MOVMAG.
+015700     MOVE "EUR" TO DIVISA OF REC-MOVMAG.
+015800     MOVE "NR" TO UN-MIS-FATT OF REC-MOVMAG.
+015900     PERFORM NEGA-TAGLIE-RESO THRU EX-NEGA-TAGLIE-RESO
+016000         VARYING I-TG FROM 1 BY 1 UNTIL I-TG > NTG-NTG.
+016100     COMPUTE QUANTITA OF REC-MOVMAG = 0 - TOT-QTA-RESOFOR.
+016200     MOVE SPACES TO VAL-REC OF REC-MOVMAG.
+016300     MOVE REC-MOVMAG TO AREA-REC-SET.
+016400     MOVE "MOVMAG" TO W-NOME-DATA-SET.
+016500     PERFORM TTDBPUT THRU EX-TTDBPUT.
+016600     IF NOT W-OK-IMAGE
+016700         DISPLAY "RESOFOR    ERR PUT MOVMAG " W-STATUS-WORD-IMAGE
+016800         DISPLAY "RESOFOR    PER C-MAT " C-MAT OF REC-MOVMAG
+016900         MOVE 5 TO ESITO-RESOFOR OF PAR-RESOFOR
+           CANCEL "QDBERROR"
+017000         CALL "QDBERROR" USING W-COMMON
+017100     END-IF.
+017200 EX-SCRIVI-MOVMAG-RESO.
+017300     EXIT.
+017400*
+017500*
+017600 CALCOLA-SETTIMANA-RESO.
+017700     MOVE W-FORMATO-INTERNO OF W-COMMON TO Q-DATA-I.
+017800     MOVE 2 TO Q-FUNZIONE OF PARGEN.
+           CANCEL "QDATAS"
+017900     CALL "QDATAS" USING PARGEN Q-DATA-E Q-DATA-I Q-SETTIMANA.
+018000     MOVE Q-SETTIMANA TO SETTIMANA OF REC-MOVMAG.
+018100 EX-CALCOLA-SETTIMANA-RESO.
+018200     EXIT.
+018300*
+018400*
+018500 TTDBPUT.
+018600              COPY PDBPUT.
+018700*
+018800*
+018900 NEGA-TAGLIE-RESO.
+019000     COMPUTE QTA-TAGLIA OF REC-MOVMAG (I-TG) =
+019100         QTA-RESOFOR OF PAR-RESOFOR (I-TG) * -1.
+019200 EX-NEGA-TAGLIE-RESO.
+019300     EXIT.
+019400*
+019500*      FINE PROGRAMMA    **** /K RESOFOR.COB  *****
