@@ -4,15 +4,21 @@
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
        01  Integer1                       PIC S9(4) COMP.
+       01  MaxTaglie                      PIC S9(4) COMP.
        01  ResultInteger                  PIC S9(4) COMP.
       *01  ResultInteger                  binary-long.
       *01  Integer1                       binary-long VALUES 0.
-      *procedure division using BY VALUE Integer1 , 
-       procedure division using Integer1 ,
+      *procedure division using BY VALUE Integer1 ,
+      *    il secondo parametro (il numero di taglie attualmente
+      *    gestite, NTG-NTG) sostituisce il "10" fisso: la taglia piu'
+      *    alta si ripiega sempre sullo slot 0 del codice a barre,
+      *    qualunque sia l'effettivo numero di taglie della classe,
+      *    invece di assumere che siano sempre e solo 10
+       procedure division using Integer1, MaxTaglie,
                     returning ResultInteger.
 
       *    DISPLAY "Integer1:" Integer1.
-           IF Integer1 = 10 
+           IF Integer1 = MaxTaglie
               MOVE 0 TO ResultInteger
            ELSE
               MOVE Integer1 TO ResultInteger
