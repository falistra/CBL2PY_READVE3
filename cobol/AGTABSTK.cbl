@@ -0,0 +1,406 @@
+001000*CONTROL DYNAMIC
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. AGTABSTK.
+001210*2026*        09/08/26
+001220*     manutenzione del listino EURO/BUDA (file TABSTK, letto da
+001230*     DTVALSTK come REC-TAB-COM) con una transazione di
+001240*     aggiunta/cambio/chiusura riga al posto della modifica
+001250*     diretta del file: valida i campi numerici con QDEEDIT
+001260*     (come gia' fa DTVALSTK in lettura) e traccia ogni modifica
+001270*     sul file TABSTKAUD (chi, quando, riga prima/dopo), sul
+001280*     modello del file SITPFAUD di AGSITPFW. Il tracciato fisico
+001290*     di TABSTK (REC-TAB-COM) non viene toccato: DTVALSTK continua
+001300*     a leggerlo cosi' com'e'.
+001310*
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER.  HP-3000.
+001700 OBJECT-COMPUTER.  HP-3000.
+001800 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT OPTIONAL FILE-TAB ASSIGN TO "TABSTK"
+002200        ORGANIZATION IS LINE SEQUENTIAL
+002300        FILE STATUS IS CHECK-TB.
+002400*
+002500     SELECT OPTIONAL FILE-AUD ASSIGN TO "TABSTKAUD"
+002600        ORGANIZATION IS LINE SEQUENTIAL
+002700        FILE STATUS IS CHECK-AUD.
+002800*
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100*
+003200 FD FILE-TAB DATA RECORD REC-TAB.
+003300 01 REC-TAB.
+003400    05 ANNO-TBO               PIC X.
+003500    05 T-1-TB                 PIC X.
+003600    05 STAGIONE-TBO           PIC X.
+003700    05 T-2-TB                 PIC X.
+003800    05 FORN-TBO               PIC X.
+003900    05 T-3-TB                 PIC X.
+004000    05 COLL-TBO               PIC XX.
+004100    05 T-4-TB                 PIC X.
+004200    05 CLASSE-TBO             PIC XX.
+004300    05 T-5-TB                 PIC X.
+004400    05 PREZZO-TBO             PIC X(9).
+004500    05 T-6-TB                 PIC X.
+004600    05 P-SCONTO-TBO           PIC X(5).
+004700    05 T-7-TB                 PIC X.
+004800    05 C-MAT-TBO              PIC X(15).
+004900    05 T-8-TB                 PIC X.
+005000    05 CAMBIO-TBO             PIC X(6).
+005100    05 T-9-TB                 PIC X.
+005200    05 DATA-CAMBIO-TBO        PIC X(6).
+005300*
+005400 FD FILE-AUD DATA RECORD REC-AUD.
+005500 01 REC-AUD.
+005600    05 ANNO-AUD               PIC X.
+005700    05 TA-1                   PIC X.
+005800    05 STAGIONE-AUD           PIC X.
+005900    05 TA-2                   PIC X.
+006000    05 FORN-AUD               PIC X.
+006100    05 TA-3                   PIC X.
+006200    05 COLL-AUD               PIC XX.
+006300    05 TA-4                   PIC X.
+006400    05 CLASSE-AUD             PIC XX.
+006500    05 TA-5                   PIC X.
+006600    05 C-MAT-AUD              PIC X(15).
+006700    05 TA-6                   PIC X.
+006800    05 AZIONE-AUD             PIC X.
+006900    05 TA-7                   PIC X.
+007000    05 PREZZO-PRIMA-AUD       PIC X(9).
+007100    05 TA-8                   PIC X.
+007200    05 PREZZO-DOPO-AUD        PIC X(9).
+007300    05 TA-9                   PIC X.
+007400    05 CAMBIO-PRIMA-AUD       PIC X(6).
+007500    05 TA-10                  PIC X.
+007600    05 CAMBIO-DOPO-AUD        PIC X(6).
+007700    05 TA-11                  PIC X.
+007800    05 UTENTE-AUD             PIC X(20).
+007900    05 TA-12                  PIC X.
+008000    05 DATA-AUD               PIC 9(8).
+008100*
+008200*PAGE
+008300*
+008400 WORKING-STORAGE SECTION.
+008500*
+008600 77 CHECK-TB          PIC XX.
+008700    88 TB-APERTO      VALUES ARE "05", "00".
+008800 77 CHECK-AUD         PIC XX.
+008900    88 AUD-APERTO     VALUES ARE "05", "00".
+009000*
+009100 01 T-TAB              PIC X VALUE X"9".
+009200*
+009300*     tabella TABSTK tenuta in memoria per la manutenzione: si
+009400*     rilegge tutta in ingresso, si aggiunge/modifica/toglie la
+009500*     riga voluta e si riscrive tutta in uscita, come gia' fa
+009600*     TABTAGLIE per la tabella taglie
+009700 01 TAB-STK-MEM.
+009800    05 RIGA-SM OCCURS 5000 INDEXED BY IX-SM.
+009900       10 ANNO-SM             PIC X.
+010000       10 STAGIONE-SM         PIC X.
+010100       10 FORN-SM             PIC X.
+010200       10 COLL-SM             PIC XX.
+010300       10 CLASSE-SM           PIC XX.
+010400       10 PREZZO-SM           PIC X(9).
+010500       10 P-SCONTO-SM         PIC X(5).
+010600       10 C-MAT-SM            PIC X(15).
+010700       10 CAMBIO-SM           PIC X(6).
+010800       10 DATA-CAMBIO-SM      PIC X(6).
+010900 01 N-RIGHE-SM          PIC S9(4) COMP.
+011000 01 OK-FINE-TB          PIC S9(4) COMP.
+011100    88 LETTO-FINE-TB    VALUE 1.
+011200*
+011300 01 TROVATA-SM          PIC S9(4) COMP.
+011400    88 RIGA-TROVATA-SM  VALUE 1.
+011500 01 IX-TROVATA-SM       PIC S9(4) COMP.
+011600*
+011700 01 PREZZO-PRIMA-COM    PIC X(9).
+011800 01 CAMBIO-PRIMA-COM    PIC X(6).
+011900*
+012000 01 PARDEED             COPY QPARDEED.
+012100 01 DEP-DEED-8          PIC X(16).
+012200 01 DEP-DEED-8-9        PIC 9(16).
+012300*
+012800 LINKAGE SECTION.
+012900*
+013000 01 W-COMMON          COPY WCOMMONW.
+013100*
+013200 01 PAR-TABSTK        COPY PARTABSTK.
+013300*
+013400 PROCEDURE DIVISION  USING W-COMMON
+013500                           PAR-TABSTK.
+013600 INIZIO.
+013700     MOVE 0 TO ESITO-TABSTK OF PAR-TABSTK.
+013800     PERFORM VALIDA-CAMPI THRU EX-VALIDA-CAMPI.
+013900     IF TABSTK-OK OF PAR-TABSTK
+014000        PERFORM CARICA-TAB-MEM THRU EX-CARICA-TAB-MEM
+014100        PERFORM CERCA-RIGA-SM THRU EX-CERCA-RIGA-SM
+014200        EVALUATE TRUE
+014300           WHEN TB-AGGIUNGI
+014400              PERFORM TRATTA-AGGIUNGI THRU EX-TRATTA-AGGIUNGI
+014500           WHEN TB-CAMBIA
+014600              PERFORM TRATTA-CAMBIA THRU EX-TRATTA-CAMBIA
+014700           WHEN TB-CHIUDI
+014800              PERFORM TRATTA-CHIUDI THRU EX-TRATTA-CHIUDI
+014900        END-EVALUATE
+015000     END-IF.
+015100     IF TABSTK-OK OF PAR-TABSTK
+015200        PERFORM RISCRIVI-TAB-MEM THRU EX-RISCRIVI-TAB-MEM
+015300        PERFORM SCRIVI-AUD THRU EX-SCRIVI-AUD
+015400     END-IF.
+015500 FINE.
+015600     EXIT PROGRAM.
+015700*
+015800*
+015900*     i campi chiave e i valori arrivano come testo (stesso
+016000*     formato del file TABSTK): si controlla che siano numerici
+016100*     con QDEEDIT, esattamente come fa DTVALSTK in lettura, cosi'
+016200*     una riga non numerica non puo' piu' finire nel file
+016300 VALIDA-CAMPI.
+016400     MOVE 16 TO QD-LL-A OF PARDEED QD-LL-B OF PARDEED.
+016500     MOVE 0 TO QD-NR-DEC OF PARDEED.
+016600     MOVE ANNO-PAR OF PAR-TABSTK TO DEP-DEED-8.
+016700     CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9.
+016800     IF QD-STATO OF PARDEED NOT = 0
+016900        MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+017000     END-IF.
+017100     IF TABSTK-OK OF PAR-TABSTK
+017200        MOVE STAGIONE-PAR OF PAR-TABSTK TO DEP-DEED-8
+017300        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+017400        IF QD-STATO OF PARDEED NOT = 0
+017500           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+017600        END-IF
+017700     END-IF.
+017800     IF TABSTK-OK OF PAR-TABSTK
+017900        MOVE FORN-PAR OF PAR-TABSTK TO DEP-DEED-8
+018000        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+018100        IF QD-STATO OF PARDEED NOT = 0
+018200           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+018300        END-IF
+018400     END-IF.
+018500     IF TABSTK-OK OF PAR-TABSTK
+018600        MOVE COLL-PAR OF PAR-TABSTK TO DEP-DEED-8
+018700        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+018800        IF QD-STATO OF PARDEED NOT = 0
+018900           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+019000        END-IF
+019100     END-IF.
+019200     IF TABSTK-OK OF PAR-TABSTK
+019300        MOVE CLASSE-PAR OF PAR-TABSTK TO DEP-DEED-8
+019400        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+019500        IF QD-STATO OF PARDEED NOT = 0
+019600           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+019700        END-IF
+019800     END-IF.
+019900     IF TABSTK-OK OF PAR-TABSTK
+020000        MOVE C-MAT-PAR OF PAR-TABSTK TO DEP-DEED-8
+020100        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+020200        IF QD-STATO OF PARDEED NOT = 0
+020300           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+020400        END-IF
+020500     END-IF.
+020600     IF TABSTK-OK OF PAR-TABSTK AND NOT TB-CHIUDI OF PAR-TABSTK
+020700        MOVE PREZZO-PAR OF PAR-TABSTK TO DEP-DEED-8
+020800        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+020900        IF QD-STATO OF PARDEED NOT = 0
+021000           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+021100        END-IF
+021200     END-IF.
+021300     IF TABSTK-OK OF PAR-TABSTK AND NOT TB-CHIUDI OF PAR-TABSTK
+021400        MOVE P-SCONTO-PAR OF PAR-TABSTK TO DEP-DEED-8
+021500        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+021600        IF QD-STATO OF PARDEED NOT = 0
+021700           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+021800        END-IF
+021900     END-IF.
+022000     IF TABSTK-OK OF PAR-TABSTK AND NOT TB-CHIUDI OF PAR-TABSTK
+022100        MOVE CAMBIO-PAR OF PAR-TABSTK TO DEP-DEED-8
+022200        CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+022300        IF QD-STATO OF PARDEED NOT = 0
+022400           MOVE 3 TO ESITO-TABSTK OF PAR-TABSTK
+022500        END-IF
+022600     END-IF.
+022700 EX-VALIDA-CAMPI.
+022800     EXIT.
+022900*
+023000*
+023100 CARICA-TAB-MEM.
+023200     MOVE 0 TO N-RIGHE-SM.
+023300     OPEN INPUT FILE-TAB.
+023400     IF TB-APERTO
+023500        MOVE 0 TO OK-FINE-TB
+023600        PERFORM LEGGI-RIGA-SM THRU EX-LEGGI-RIGA-SM
+023700           UNTIL LETTO-FINE-TB
+023800        CLOSE FILE-TAB
+023900     END-IF.
+024000 EX-CARICA-TAB-MEM.
+024100     EXIT.
+024200*
+024300 LEGGI-RIGA-SM.
+024400     READ FILE-TAB
+024500        AT END
+024600           MOVE 1 TO OK-FINE-TB
+024700        NOT AT END
+024800           ADD 1 TO N-RIGHE-SM
+024900           UNSTRING REC-TAB DELIMITED BY T-TAB
+025000              INTO ANNO-SM (N-RIGHE-SM)
+025100                   STAGIONE-SM (N-RIGHE-SM)
+025200                   FORN-SM (N-RIGHE-SM)
+025300                   COLL-SM (N-RIGHE-SM)
+025400                   CLASSE-SM (N-RIGHE-SM)
+025500                   PREZZO-SM (N-RIGHE-SM)
+025600                   P-SCONTO-SM (N-RIGHE-SM)
+025700                   C-MAT-SM (N-RIGHE-SM)
+025800                   CAMBIO-SM (N-RIGHE-SM)
+025900                   DATA-CAMBIO-SM (N-RIGHE-SM)
+026000     END-READ.
+026100 EX-LEGGI-RIGA-SM.
+026200     EXIT.
+026300*
+026400*     cerca la riga con la stessa chiave (ANNO/STAGIONE/FORN/
+026500*     COLL/CLASSE/C-MAT) gia' usata da DTVALSTK per caricare la
+026600*     tabella, come CERCA-INDICE di TABTAGLIE
+026700 CERCA-RIGA-SM.
+026800     MOVE 0 TO TROVATA-SM.
+026900     MOVE 0 TO IX-TROVATA-SM.
+027000     PERFORM VARYING IX-SM FROM 1 BY 1
+027100        UNTIL (IX-SM > N-RIGHE-SM) OR RIGA-TROVATA-SM
+027200        IF ANNO-SM (IX-SM) = ANNO-PAR OF PAR-TABSTK
+027300           AND STAGIONE-SM (IX-SM) = STAGIONE-PAR OF PAR-TABSTK
+027400           AND FORN-SM (IX-SM) = FORN-PAR OF PAR-TABSTK
+027500           AND COLL-SM (IX-SM) = COLL-PAR OF PAR-TABSTK
+027600           AND CLASSE-SM (IX-SM) = CLASSE-PAR OF PAR-TABSTK
+027700           AND C-MAT-SM (IX-SM) = C-MAT-PAR OF PAR-TABSTK
+027800           MOVE 1 TO TROVATA-SM
+027900           MOVE IX-SM TO IX-TROVATA-SM
+028000        END-IF
+028100     END-PERFORM.
+028200 EX-CERCA-RIGA-SM.
+028300     EXIT.
+028400*
+028500 TRATTA-AGGIUNGI.
+028600     IF RIGA-TROVATA-SM
+028700        MOVE 2 TO ESITO-TABSTK OF PAR-TABSTK
+028800     ELSE
+028900        IF N-RIGHE-SM < 5000
+029000           MOVE SPACES TO PREZZO-PRIMA-COM CAMBIO-PRIMA-COM
+029100           ADD 1 TO N-RIGHE-SM
+029200           MOVE ANNO-PAR OF PAR-TABSTK TO ANNO-SM (N-RIGHE-SM)
+029300           MOVE STAGIONE-PAR OF PAR-TABSTK TO
+029400                STAGIONE-SM (N-RIGHE-SM)
+029500           MOVE FORN-PAR OF PAR-TABSTK TO FORN-SM (N-RIGHE-SM)
+029600           MOVE COLL-PAR OF PAR-TABSTK TO COLL-SM (N-RIGHE-SM)
+029700           MOVE CLASSE-PAR OF PAR-TABSTK TO
+029800                CLASSE-SM (N-RIGHE-SM)
+029900           MOVE PREZZO-PAR OF PAR-TABSTK TO
+030000                PREZZO-SM (N-RIGHE-SM)
+030100           MOVE P-SCONTO-PAR OF PAR-TABSTK TO
+030200                P-SCONTO-SM (N-RIGHE-SM)
+030300           MOVE C-MAT-PAR OF PAR-TABSTK TO C-MAT-SM (N-RIGHE-SM)
+030400           MOVE CAMBIO-PAR OF PAR-TABSTK TO
+030500                CAMBIO-SM (N-RIGHE-SM)
+030600           MOVE DATA-CAMBIO-PAR OF PAR-TABSTK TO
+030700                DATA-CAMBIO-SM (N-RIGHE-SM)
+030800        ELSE
+030900           MOVE 4 TO ESITO-TABSTK OF PAR-TABSTK
+031000        END-IF
+031100     END-IF.
+031200 EX-TRATTA-AGGIUNGI.
+031300     EXIT.
+031400*
+031500 TRATTA-CAMBIA.
+031600     IF NOT RIGA-TROVATA-SM
+031700        MOVE 1 TO ESITO-TABSTK OF PAR-TABSTK
+031800     ELSE
+031900        MOVE PREZZO-SM (IX-TROVATA-SM) TO PREZZO-PRIMA-COM
+032000        MOVE CAMBIO-SM (IX-TROVATA-SM) TO CAMBIO-PRIMA-COM
+032100        MOVE PREZZO-PAR OF PAR-TABSTK TO PREZZO-SM (IX-TROVATA-SM)
+032200        MOVE P-SCONTO-PAR OF PAR-TABSTK TO
+032300             P-SCONTO-SM (IX-TROVATA-SM)
+032400        MOVE CAMBIO-PAR OF PAR-TABSTK TO CAMBIO-SM (IX-TROVATA-SM)
+032500        MOVE DATA-CAMBIO-PAR OF PAR-TABSTK TO
+032600             DATA-CAMBIO-SM (IX-TROVATA-SM)
+032700     END-IF.
+032800 EX-TRATTA-CAMBIA.
+032900     EXIT.
+033000*
+033100*     chiusura riga: TABSTK non ha un campo di validita' (lo
+033200*     stesso REC-TAB-COM letto da DTVALSTK), quindi la riga
+033300*     chiusa viene tolta dalla tabella attiva e la data/il
+033400*     motivo restano solo sul tracciato TABSTKAUD
+033500 TRATTA-CHIUDI.
+033600     IF NOT RIGA-TROVATA-SM
+033700        MOVE 1 TO ESITO-TABSTK OF PAR-TABSTK
+033800     ELSE
+033900        MOVE PREZZO-SM (IX-TROVATA-SM) TO PREZZO-PRIMA-COM
+034000        MOVE CAMBIO-SM (IX-TROVATA-SM) TO CAMBIO-PRIMA-COM
+034100        PERFORM TOGLI-RIGA-SM THRU EX-TOGLI-RIGA-SM
+034200     END-IF.
+034300 EX-TRATTA-CHIUDI.
+034400     EXIT.
+034500*
+034600 TOGLI-RIGA-SM.
+034700     PERFORM VARYING IX-SM FROM IX-TROVATA-SM BY 1
+034800        UNTIL IX-SM > N-RIGHE-SM - 1
+034900        MOVE RIGA-SM (IX-SM + 1) TO RIGA-SM (IX-SM)
+035000     END-PERFORM.
+035100     SUBTRACT 1 FROM N-RIGHE-SM.
+035200 EX-TOGLI-RIGA-SM.
+035300     EXIT.
+035400*
+035500 RISCRIVI-TAB-MEM.
+035600     OPEN OUTPUT FILE-TAB.
+035700     PERFORM SCRIVI-RIGA-SM THRU EX-SCRIVI-RIGA-SM
+035800        VARYING IX-SM FROM 1 BY 1
+035900        UNTIL IX-SM > N-RIGHE-SM.
+036000     CLOSE FILE-TAB.
+036100 EX-RISCRIVI-TAB-MEM.
+036200     EXIT.
+036300*
+036400 SCRIVI-RIGA-SM.
+036500     MOVE ANNO-SM (IX-SM) TO ANNO-TBO.
+036600     MOVE STAGIONE-SM (IX-SM) TO STAGIONE-TBO.
+036700     MOVE FORN-SM (IX-SM) TO FORN-TBO.
+036800     MOVE COLL-SM (IX-SM) TO COLL-TBO.
+036900     MOVE CLASSE-SM (IX-SM) TO CLASSE-TBO.
+037000     MOVE PREZZO-SM (IX-SM) TO PREZZO-TBO.
+037100     MOVE P-SCONTO-SM (IX-SM) TO P-SCONTO-TBO.
+037200     MOVE C-MAT-SM (IX-SM) TO C-MAT-TBO.
+037300     MOVE CAMBIO-SM (IX-SM) TO CAMBIO-TBO.
+037400     MOVE DATA-CAMBIO-SM (IX-SM) TO DATA-CAMBIO-TBO.
+037500     MOVE T-TAB TO T-1-TB T-2-TB T-3-TB T-4-TB T-5-TB
+037600                   T-6-TB T-7-TB T-8-TB T-9-TB.
+037700     WRITE REC-TAB.
+037800 EX-SCRIVI-RIGA-SM.
+037900     EXIT.
+038000*
+038100*     traccia chi ha fatto la modifica e quando, e il valore
+038200*     prima/dopo, sul modello di SCRIVI-AUD di AGSITPFW
+038300 SCRIVI-AUD.
+038400     MOVE W-SIGLA-UTENTE OF W-COMMON TO UTENTE-AUD.
+038500     MOVE W-FORMATO-INTERNO OF W-COMMON TO DATA-AUD.
+039500     MOVE ANNO-PAR OF PAR-TABSTK TO ANNO-AUD.
+039600     MOVE STAGIONE-PAR OF PAR-TABSTK TO STAGIONE-AUD.
+039700     MOVE FORN-PAR OF PAR-TABSTK TO FORN-AUD.
+039800     MOVE COLL-PAR OF PAR-TABSTK TO COLL-AUD.
+039900     MOVE CLASSE-PAR OF PAR-TABSTK TO CLASSE-AUD.
+040000     MOVE C-MAT-PAR OF PAR-TABSTK TO C-MAT-AUD.
+040100     MOVE FUNZIONE-TABSTK OF PAR-TABSTK TO AZIONE-AUD.
+040200     MOVE PREZZO-PRIMA-COM TO PREZZO-PRIMA-AUD.
+040300     MOVE CAMBIO-PRIMA-COM TO CAMBIO-PRIMA-AUD.
+040400     IF TB-CHIUDI OF PAR-TABSTK
+040500        MOVE SPACES TO PREZZO-DOPO-AUD CAMBIO-DOPO-AUD
+040600     ELSE
+040700        MOVE PREZZO-PAR OF PAR-TABSTK TO PREZZO-DOPO-AUD
+040800        MOVE CAMBIO-PAR OF PAR-TABSTK TO CAMBIO-DOPO-AUD
+040900     END-IF.
+041000     MOVE T-TAB TO TA-1 TA-2 TA-3 TA-4 TA-5 TA-6 TA-7 TA-8
+041100                   TA-9 TA-10 TA-11 TA-12.
+041200     OPEN EXTEND FILE-AUD.
+041300     WRITE REC-AUD.
+041400     CLOSE FILE-AUD.
+041500 EX-SCRIVI-AUD.
+041600     EXIT.
+041700*
+041800*      FINE PROGRAMMA    **** /K AGTABSTK.COB  *****
