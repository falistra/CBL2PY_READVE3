@@ -0,0 +1,248 @@
+000100*CONTROL DYNAMIC
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. RAPTAGIM.
+000310*2026*        09/08/26
+000320*     tabulato di impatto estensione taglie: scandisce per
+000330*     intero ANAMAT/SITPF/MOVMAG cercando codici/indici taglia
+000340*     gia' fuori dal range configurato in NTG-NTG, cosi' da
+000350*     misurare quanto dato esistente andra' ribackfillato PRIMA
+000360*     di alzare NTG-NTG alla prossima estensione del grigliato
+000370*     taglie (vedi i commenti *ESTETA* del 2018/2019 in READVE3,
+000380*     AGSITPFW, WRITERES, STRAPCAR, READTR3 e PRINTDDF). Scrive
+000390*     un rigo per ogni anomalia trovata su TAGLIEIMP.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.  HP-3000.
+000800 OBJECT-COMPUTER.  HP-3000.
+000900 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001000 INPUT-OUTPUT SECTION.
+001100     FILE-CONTROL.
+001200     SELECT OPTIONAL FILE-TAGIMP ASSIGN TO "TAGLIEIMP"
+001300        ORGANIZATION IS LINE SEQUENTIAL
+001400        FILE STATUS IS CHECK-TI.
+001500*
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800*
+001900 FD FILE-TAGIMP DATA RECORD REC-TAGIMP.
+002000 01 REC-TAGIMP.
+002100    05 DATASET-TI             PIC X(10).
+002200    05 T-1-TI                 PIC X.
+002300    05 CHIAVE-TI              PIC X(15).
+002400    05 T-2-TI                 PIC X.
+002500    05 CAMPO-TI               PIC X(15).
+002600    05 T-3-TI                 PIC X.
+002700    05 INDICE-TI              PIC X(4).
+002800    05 T-4-TI                 PIC X.
+002900    05 VALORE-TI              PIC X(15).
+003000    05 T-5-TI                 PIC X.
+003100    05 NTG-TI                 PIC X(4).
+003200*
+003300 WORKING-STORAGE SECTION.
+003400*
+003500 77 CHECK-TI        PIC XX.
+003600    88 TI-APERTO    VALUES ARE "05", "00".
+003700*
+003800 01 NUM-ANOMALIE    PIC S9(7) COMP VALUE 0.
+003900 01 IT              PIC S9(4) COMP.
+004000 01 T-TAB-TI        PIC X VALUE X"9".
+004100*
+004200       COPY NTG.
+004300*
+004400 01 PAR-TABTAGLIE          COPY PARTAGLIE.
+004500*
+004600 01 REC-SITPF COPY YSITPF.
+004700 01 REC-MOVMAG COPY YMOVMAG.
+004800 01 REC-ANAMAT COPY YANAMAT.
+004900*
+005000 LINKAGE SECTION.
+005100*
+005200 01 W-COMMON          COPY WCOMMONW.
+005300*
+005400*PAGE
+005500 PROCEDURE DIVISION  USING W-COMMON.
+005600 INIZIO.
+005700     PERFORM CARICA-NTG THRU EX-CARICA-NTG.
+005800     PERFORM UNTIL TI-APERTO
+005900        OPEN OUTPUT FILE-TAGIMP
+006000     END-PERFORM.
+006100     PERFORM SCANSIONA-ANAMAT THRU EX-SCANSIONA-ANAMAT.
+006200     PERFORM SCANSIONA-SITPF  THRU EX-SCANSIONA-SITPF.
+006300     PERFORM SCANSIONA-MOVMAG THRU EX-SCANSIONA-MOVMAG.
+006400     CLOSE FILE-TAGIMP.
+006500 FINE.
+006600     EXIT  PROGRAM.
+006700*
+006800*
+006900*     carica il numero di taglie correntemente configurato, per
+007000*     confrontarci codici/indici taglia letti dai tre dataset
+007100 CARICA-NTG.
+007200     COPY PNTGLOAD.
+007300*
+007400*
+007500*     scansione seriale dell'intero dataset ANAMAT (mod.2, per
+007600*     numero di record, indipendente da catena o chiave) a caccia
+007700*     di materiali il cui grigliato taglie (TG-BASE/PRIMA-TG/
+007800*     ULTIMA-TG) eccede gia' il range NTG-NTG configurato
+007900 SCANSIONA-ANAMAT.
+008000     MOVE 0 TO W-VALORE-CAMPO-W.
+008100     MOVE 0 TO W-STATUS-WORD-IMAGE.
+008200     PERFORM LEGGI-ANAMAT-SER THRU EX-LEGGI-ANAMAT-SER
+008300        UNTIL W-FUORI-FILE.
+008400 EX-SCANSIONA-ANAMAT.
+008500     EXIT.
+008600*
+008700*
+008800 LEGGI-ANAMAT-SER.
+008900     ADD 1 TO W-VALORE-CAMPO-W.
+009000     MOVE 2 TO W-MODO.
+009100     MOVE "ANAMAT;"   TO W-NOME-DATA-SET.
+009200     PERFORM TTDBGET-ANA THRU EX-TTDBGET-ANA.
+009300     IF W-OK-IMAGE
+009400        PERFORM VERIFICA-ANAMAT THRU EX-VERIFICA-ANAMAT
+009500     END-IF.
+009600 EX-LEGGI-ANAMAT-SER.
+009700     EXIT.
+009800*
+009900*
+010000 VERIFICA-ANAMAT.
+010100     IF TG-BASE OF REC-ANAMAT < 1
+010200        OR TG-BASE OF REC-ANAMAT > NTG-NTG
+010300        MOVE "ANAMAT"      TO DATASET-TI
+010400        MOVE C-MAT OF REC-ANAMAT TO CHIAVE-TI
+010500        MOVE "TG-BASE"     TO CAMPO-TI
+010600        MOVE SPACES        TO INDICE-TI
+010700        MOVE TG-BASE OF REC-ANAMAT TO VALORE-TI
+010800        PERFORM SCRIVI-TAGIMP THRU EX-SCRIVI-TAGIMP
+010900     END-IF.
+011000     IF PRIMA-TG OF REC-ANAMAT < 1
+011100        OR PRIMA-TG OF REC-ANAMAT > NTG-NTG
+011200        MOVE "ANAMAT"      TO DATASET-TI
+011300        MOVE C-MAT OF REC-ANAMAT TO CHIAVE-TI
+011400        MOVE "PRIMA-TG"    TO CAMPO-TI
+011500        MOVE SPACES        TO INDICE-TI
+011600        MOVE PRIMA-TG OF REC-ANAMAT TO VALORE-TI
+011700        PERFORM SCRIVI-TAGIMP THRU EX-SCRIVI-TAGIMP
+011800     END-IF.
+011900     IF ULTIMA-TG OF REC-ANAMAT < 1
+012000        OR ULTIMA-TG OF REC-ANAMAT > NTG-NTG
+012100        MOVE "ANAMAT"      TO DATASET-TI
+012200        MOVE C-MAT OF REC-ANAMAT TO CHIAVE-TI
+012300        MOVE "ULTIMA-TG"   TO CAMPO-TI
+012400        MOVE SPACES        TO INDICE-TI
+012500        MOVE ULTIMA-TG OF REC-ANAMAT TO VALORE-TI
+012600        PERFORM SCRIVI-TAGIMP THRU EX-SCRIVI-TAGIMP
+012700     END-IF.
+012800 EX-VERIFICA-ANAMAT.
+012900     EXIT.
+013000*
+013100*
+013200*     scansione seriale dell'intero dataset SITPF: per ogni
+013300*     posizione taglia OLTRE il NTG-NTG configurato (ma dentro
+013400*     l'OCCURS 10 fisico) con una quantita' diversa da zero, e'
+013500*     dato gia' fuori dal range che andra' ribackfillato
+013600 SCANSIONA-SITPF.
+013700     MOVE 0 TO W-VALORE-CAMPO-W.
+013800     MOVE 0 TO W-STATUS-WORD-IMAGE.
+013900     PERFORM LEGGI-SITPF-SER THRU EX-LEGGI-SITPF-SER
+014000        UNTIL W-FUORI-FILE.
+014100 EX-SCANSIONA-SITPF.
+014200     EXIT.
+014300*
+014400*
+014500 LEGGI-SITPF-SER.
+014600     ADD 1 TO W-VALORE-CAMPO-W.
+014700     MOVE 2 TO W-MODO.
+014800     MOVE "SITPF;"    TO W-NOME-DATA-SET.
+014900     PERFORM TTDBGET-SIT THRU EX-TTDBGET-SIT.
+015000     IF W-OK-IMAGE
+015100        PERFORM VERIFICA-TAGLIA-SIT THRU EX-VERIFICA-TAGLIA-SIT
+015200           VARYING IT FROM 1 BY 1 UNTIL IT > 10
+015300     END-IF.
+015400 EX-LEGGI-SITPF-SER.
+015500     EXIT.
+015600*
+015700*
+015800 VERIFICA-TAGLIA-SIT.
+015900     IF IT > NTG-NTG
+016000        AND (QTA-GIAC-PF OF REC-SITPF(IT) NOT = 0
+016100        OR QTA-INV-PF OF REC-SITPF(IT) NOT = 0
+016200        OR QTA-ORD OF REC-SITPF(IT) NOT = 0
+016300        OR QTA-ORD-C OF REC-SITPF(IT) NOT = 0
+016400        OR QTA-IMP OF REC-SITPF(IT) NOT = 0
+016500        OR QTA-IMP-C OF REC-SITPF(IT) NOT = 0)
+016600        MOVE "SITPF"       TO DATASET-TI
+016700        MOVE C-MAT OF REC-SITPF TO CHIAVE-TI
+016800        MOVE "QTA-TAGLIA"  TO CAMPO-TI
+016900        MOVE IT            TO INDICE-TI
+017000        MOVE QTA-GIAC-PF OF REC-SITPF(IT) TO VALORE-TI
+017100        PERFORM SCRIVI-TAGIMP THRU EX-SCRIVI-TAGIMP
+017200     END-IF.
+017300 EX-VERIFICA-TAGLIA-SIT.
+017400     EXIT.
+017500*
+017600*
+017700*     scansione seriale dell'intero dataset MOVMAG: idem SITPF,
+017800*     ma sulla quantita' per taglia del movimento di magazzino
+017900 SCANSIONA-MOVMAG.
+018000     MOVE 0 TO W-VALORE-CAMPO-W.
+018100     MOVE 0 TO W-STATUS-WORD-IMAGE.
+018200     PERFORM LEGGI-MOVMAG-SER THRU EX-LEGGI-MOVMAG-SER
+018300        UNTIL W-FUORI-FILE.
+018400 EX-SCANSIONA-MOVMAG.
+018500     EXIT.
+018600*
+018700*
+018800 LEGGI-MOVMAG-SER.
+018900     ADD 1 TO W-VALORE-CAMPO-W.
+019000     MOVE 2 TO W-MODO.
+019100     MOVE "MOVMAG"     TO W-NOME-DATA-SET.
+019200     PERFORM TTDBGET-MOV THRU EX-TTDBGET-MOV.
+019300     IF W-OK-IMAGE
+019400        PERFORM VERIFICA-TAGLIA-MOV THRU EX-VERIFICA-TAGLIA-MOV
+019500           VARYING IT FROM 1 BY 1 UNTIL IT > 10
+019600     END-IF.
+019700 EX-LEGGI-MOVMAG-SER.
+019800     EXIT.
+019900*
+020000*
+020100 VERIFICA-TAGLIA-MOV.
+020200     IF IT > NTG-NTG
+020300        AND QTA-TAGLIA OF REC-MOVMAG(IT) NOT = 0
+020400        MOVE "MOVMAG"      TO DATASET-TI
+020500        MOVE C-MAT OF REC-MOVMAG TO CHIAVE-TI
+020600        MOVE "QTA-TAGLIA"  TO CAMPO-TI
+020700        MOVE IT            TO INDICE-TI
+020800        MOVE QTA-TAGLIA OF REC-MOVMAG(IT) TO VALORE-TI
+020900        PERFORM SCRIVI-TAGIMP THRU EX-SCRIVI-TAGIMP
+021000     END-IF.
+021100 EX-VERIFICA-TAGLIA-MOV.
+021200     EXIT.
+021300*
+021400*
+021500*     scrive un rigo di anomalia su TAGLIEIMP, col valore di
+021600*     NTG-NTG usato per il confronto
+021700 SCRIVI-TAGIMP.
+021800     ADD 1 TO NUM-ANOMALIE.
+021900     MOVE NTG-NTG TO NTG-TI.
+022000     MOVE T-TAB-TI TO T-1-TI T-2-TI T-3-TI T-4-TI T-5-TI.
+022100     WRITE REC-TAGIMP.
+022200 EX-SCRIVI-TAGIMP.
+022300     EXIT.
+022400*
+022500*
+022600 TTDBGET-ANA.   COPY PDBGET REPLACING
+022700            AREA-REC-SET BY REC-ANAMAT
+022800            EX-TTDBGET BY EX-TTDBGET-ANA.
+022900*
+023000 TTDBGET-SIT.   COPY PDBGET REPLACING
+023100            AREA-REC-SET BY REC-SITPF
+023200            EX-TTDBGET BY EX-TTDBGET-SIT.
+023300*
+023400 TTDBGET-MOV.   COPY PDBGET REPLACING
+023500            AREA-REC-SET BY REC-MOVMAG
+023600            EX-TTDBGET BY EX-TTDBGET-MOV.
+023700*
+023800*      FINE PROGRAMMA    **** /K RAPTAGIM.COB  *****
+023900*
