@@ -28,8 +28,11 @@
 002700 SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.                              
 002800 DATA DIVISION.                                                           
 002900 WORKING-STORAGE SECTION.       
-      *ESTETA* 
-       COPY NTG.                                                                                                                                                                           
+      *ESTETA*
+       COPY NTG.
+      *ESTETA*
+       01 PAR-TABTAGLIE          COPY PARTAGLIE.
+      *ESTETA*
 002900 77 JRUNC   PIC S9(4) COMP-5 VALUE 0.
        77 I PIC S9(4) COMP.
 003000*                                                                         
@@ -70,14 +73,18 @@
 045200    10 NUM-TERM-FILE      PIC 999.                                        
 045300    10 RESTO-FILE         PIC X(5).            
       *
-005900 01  PAR-PRINT.                                                           
-006000  05 STATO-PP             PIC S9(4)  COMP.                                
-006100  05 LL-RIGA-PP           PIC S9(4)  COMP.                                
-006200  05 N-MAX-RIGHE-PP       PIC S9(4)  COMP.                                
-006300  05 FLAGS-ROUTINE-PP     PIC S9(4)  COMP.                                
-006400  05 NUM-FILE-ID-PP       PIC S9(4)  COMP.                                
-006500  05 NOME-FILE-PP         PIC X(12).                                      
-006600*                                                                         
+005900 01  PAR-PRINT.
+006000  05 STATO-PP             PIC S9(4)  COMP.
+006100  05 LL-RIGA-PP           PIC S9(4)  COMP.
+006200  05 N-MAX-RIGHE-PP       PIC S9(4)  COMP.
+006300  05 FLAGS-ROUTINE-PP     PIC S9(4)  COMP.
+           88 INVIO-EMAIL-PP    VALUE 1.
+006400  05 NUM-FILE-ID-PP       PIC S9(4)  COMP.
+006500  05 NOME-FILE-PP         PIC X(12).
+      *EMAILVET*
+        05 EMAIL-DEST-PP        PIC X(60).
+      *EMAILVET*
+006600*
 006700*                                                                         
 006800 01  RIGA-PP.                                                             
 006900  05 N-STAMPANTE-PP       PIC 9.                                          
@@ -305,7 +312,18 @@
        01 RIGA-DETT-CNTR REDEFINES RIGA-TESTATA.
          05 FILLER PIC X(100).
          05 DETT-CNTR  PIC X(20).
-027500*                                                                         
+027500*
+      *CNTOT*
+       01 RIGA-RIEP-CNTOT REDEFINES RIGA-TESTATA.
+         05 FILLER         PIC X(5).
+         05 MAG-RIEP       PIC ZZ9.
+         05 FILLER         PIC X(3).
+         05 CAUSALE-RIEP   PIC X(4).
+         05 FILLER         PIC X(3).
+         05 QTA-RIEP       PIC Z(6)9.
+         05 FILLER         PIC X(3).
+         05 CAPI-RIEP      PIC Z(6)9.
+      *CNTOT*
 027600 01  RIGA-TOTALI REDEFINES RIGA-TESTATA.                                  
 027700  05  FILLER                PIC X(115).                                   
 027800  05  TOT-N-CAPI            PIC Z(4).                                     
@@ -373,6 +391,24 @@
 044200*  
        01 I-RIGHE-X-CNTR PIC S9(4) COMP VALUE 13.
 032200*
+      *CNTOT*
+      *     totale di controllo del carico, ripartito per magazzino
+      *     (origine o destinazione, secondo la riga di REC-MOVMAG) e
+      *     causale -- stampato a fine lavoro cosi' chi carica il
+      *     mezzo ha un numero per riga invece di risommare a mano
+      *     ogni riga del rapportino
+       01 TAB-CNTOT.
+        05 CNTOT-RIGA OCCURS 30.
+         10 CNTOT-MAG       PIC S9(4) COMP.
+         10 CNTOT-CAUSALE   PIC X(4).
+         10 CNTOT-QTA       PIC S9(9) COMP.
+         10 CNTOT-CAPI      PIC S9(6) COMP.
+       01 NUM-CNTOT          PIC S9(4) COMP VALUE 0.
+       01 IND-CNTOT          PIC S9(4) COMP.
+       01 CNTOT-QTA-RIGA     PIC S9(9) COMP.
+       01 OK-CNTOT            PIC S9(4) COMP.
+          88 CNTOT-TROVATO   VALUE 1.
+      *CNTOT*
       *
        01 D-MAT-MEM    PIC X(24).
       *
@@ -388,18 +424,30 @@
 014000*   
       *
 014100 PROCEDURE DIVISION USING W-COMMON L-MAGAZZINO
-                                L-BOLLA  L-DATA-BOLLA.                                       
-014200*                                                                                                      
-021900*                                                                         
-033400     PERFORM APRI-STAMPA THRU EX-APRI-STAMPA.                             
+                                L-BOLLA  L-DATA-BOLLA.
+014200*
+021900*
+      *ESTETA*
+           PERFORM CARICA-NTG THRU EX-CARICA-NTG.
+      *ESTETA*
+033400     PERFORM APRI-STAMPA THRU EX-APRI-STAMPA.
 033501*                                                                                                                  
 033600     PERFORM ELABORA-STAMPA THRU EX-ELABORA-STAMPA   .
            PERFORM CHIUDI-TUTTO THRU EX-CHIUDI-TUTTO.                                                                              
-029700     EXIT PROGRAM.                                                                
+029700     EXIT PROGRAM.
       *
-034700 APRI-STAMPA.                                                             
-034800     MOVE 136 TO LL-RIGA-PP.                                              
-034900     MOVE 3000 TO N-MAX-RIGHE-PP.  
+      *ESTETA*
+       CARICA-NTG.
+           COPY PNTGLOAD.
+      *ESTETA*
+      *
+034700 APRI-STAMPA.
+034800     MOVE 136 TO LL-RIGA-PP.
+034900     MOVE 3000 TO N-MAX-RIGHE-PP.
+      *EMAILVET*
+           MOVE 0 TO FLAGS-ROUTINE-PP.
+           MOVE SPACES TO EMAIL-DEST-PP.
+      *EMAILVET*
 056200     MOVE "RAPC" TO NOME-FILE-1.                                          
 056300     MOVE W-NUM-TERM TO NUM-TERM-FILE.                                    
 056400     MOVE ".ST" TO RESTO-FILE.                                            
@@ -426,10 +474,15 @@
 036800*                                                                         
 036900*                                                                         
 037000*                                                                         
-037100 CHIUDI-TUTTO.                                                            
-037200     CALL "QCLPPR"  USING  PAR-PRINT                                      
-037300                            RIGA-PP BUFFER.                               
-037400     IF STATO-PP NOT = 0                                                  
+037100 CHIUDI-TUTTO.
+037200     CALL "QCLPPR"  USING  PAR-PRINT
+                            RIGA-PP BUFFER.
+      *EMAILVET*
+           IF INVIO-EMAIL-PP
+              CALL "QELPPR" USING PAR-PRINT RIGA-PP BUFFER
+           END-IF.
+      *EMAILVET*
+037400     IF STATO-PP NOT = 0
 037500             MOVE STATO-PP TO STATO-DISPLAY                               
 037600             DISPLAY "ERRORE CHIUSURA " NOME-FILE-PP " "
                        STATO-DISPLAY               
@@ -457,8 +510,11 @@
 040100*                                                                         
 040200*                                                                         
 040300 ESEGUI-LAVORO.  
-040400     MOVE 1 TO CONTA-FOGLI.                                               
-040500     PERFORM LEGGI-MOVMAG THRU EX-LEGGI-MOVMAG.    
+040400     MOVE 1 TO CONTA-FOGLI.
+      *CNTOT*
+           MOVE 0 TO NUM-CNTOT.
+      *CNTOT*
+040500     PERFORM LEGGI-MOVMAG THRU EX-LEGGI-MOVMAG.
 040600     IF NOT W-OK-IMAGE
                    DISPLAY 'GO TO EX-ESEGUI-LAVORO'                                             
 040800             GO TO EX-ESEGUI-LAVORO.  
@@ -471,7 +527,10 @@
 041501        PERFORM CHIUDI-PAGINA THRU EX-CHIUDI-PAGINA                       
 041510        PERFORM TEST-CONTARIGA THRU EX-TEST-CONTARIGA                     
 041530*                                                                         
-041600        PERFORM STAMPA-TOT-PREZZO THRU EX-STAMPA-TOT-PREZZO.   
+041600        PERFORM STAMPA-TOT-PREZZO THRU EX-STAMPA-TOT-PREZZO.
+      *CNTOT*
+           PERFORM STAMPA-RIEP-CNTOT THRU EX-STAMPA-RIEP-CNTOT.
+      *CNTOT*
       *
            PERFORM TEST-CONTARIGA-CNTR THRU EX-TEST-CONTARIGA-CNTR.
 080400     PERFORM STAMPA-CNTR-BOLLA THRU EX-STAMPA-CNTR-BOLLA                  
@@ -803,19 +862,84 @@
 069900*            MOVE PREZZO-NEW TO COSTO-UNIT                                
 070000*            MOVE PREZZO-COM TO IMPORTO-TOT-DETT.                         
 070100*                                                                         
-070200     ADD PREZZO-COM TO TOT-PREZZO.                                        
-070300     PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT.                           
+070200     ADD PREZZO-COM TO TOT-PREZZO.
+      *CNTOT*
+           PERFORM ACCUMULA-CNTOT THRU EX-ACCUMULA-CNTOT.
+      *CNTOT*
+070300     PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT.
 070400     MOVE SPACES TO C-OP-DETT.                                            
 070500     IF FLAG1-MEM = "1"                                                   
 070600        PERFORM METTI-COMPOS-IVA THRU EX-METTI-COMPOS-IVA                 
 070700        PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT.                        
 070800     IF CONTARIGA = MAX-RIGHE-TABULATO                                    
 070900             PERFORM CHIUDI-PAGINA THRU EX-CHIUDI-PAGINA.                 
-071000 EX-TRATTA-RIGA.                                                          
-071100     EXIT.                                                                
-071200*                                                                         
-071300*                                                                         
-071400 RICERCA-MATFOR.                                                          
+071000 EX-TRATTA-RIGA.
+071100     EXIT.
+071200*
+      *CNTOT*
+      *     accumula capi e quantita' della riga corrente nel bucket
+      *     magazzino/causale di TAB-CNTOT (un bucket per ogni coppia
+      *     diversa incontrata nel carico, in ordine di prima comparsa)
+       ACCUMULA-CNTOT.
+           IF COMODO-QTA < 0
+               COMPUTE CNTOT-QTA-RIGA = 0 - COMODO-QTA
+           ELSE
+               MOVE COMODO-QTA TO CNTOT-QTA-RIGA
+           END-IF.
+           MOVE 0 TO OK-CNTOT.
+           PERFORM VARYING IND-CNTOT FROM 1 BY 1
+              UNTIL (IND-CNTOT > NUM-CNTOT) OR CNTOT-TROVATO
+              IF CNTOT-MAG (IND-CNTOT) = MAGAZZINO OF REC-MOVMAG AND
+                 CNTOT-CAUSALE (IND-CNTOT) = C-OPE OF REC-MOVMAG
+                 MOVE 1 TO OK-CNTOT
+              END-IF
+           END-PERFORM.
+           IF NOT CNTOT-TROVATO AND NUM-CNTOT < 30
+               ADD 1 TO NUM-CNTOT
+               MOVE NUM-CNTOT TO IND-CNTOT
+               MOVE MAGAZZINO OF REC-MOVMAG TO CNTOT-MAG (IND-CNTOT)
+               MOVE C-OPE OF REC-MOVMAG TO CNTOT-CAUSALE (IND-CNTOT)
+               MOVE 0 TO CNTOT-QTA (IND-CNTOT) CNTOT-CAPI (IND-CNTOT)
+           END-IF.
+           IF IND-CNTOT <= NUM-CNTOT
+               ADD CNTOT-QTA-RIGA TO CNTOT-QTA (IND-CNTOT)
+               ADD 1 TO CNTOT-CAPI (IND-CNTOT)
+           END-IF.
+       EX-ACCUMULA-CNTOT.
+           EXIT.
+      *
+      *     stampa il riepilogo di controllo per magazzino/causale
+      *     accumulato da ACCUMULA-CNTOT durante ESEGUI-LAVORO
+       STAMPA-RIEP-CNTOT.
+           IF NUM-CNTOT > 0
+              MOVE SPACES TO RIGA-TESTATA
+              MOVE ALL "-" TO RIGA-SPEZZATA
+              PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT
+              MOVE "RIEPILOGO DI CONTROLLO PER MAGAZZINO/CAUSALE"
+                 TO DETT-CNTR
+              PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT
+              PERFORM STAMPA-RIEP-CNTOT-RIGA THRU
+                      EX-STAMPA-RIEP-CNTOT-RIGA
+                 VARYING IND-CNTOT FROM 1 BY 1
+                    UNTIL IND-CNTOT > NUM-CNTOT
+              MOVE ALL "-" TO RIGA-SPEZZATA
+              PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT
+           END-IF.
+       EX-STAMPA-RIEP-CNTOT.
+           EXIT.
+      *
+       STAMPA-RIEP-CNTOT-RIGA.
+           MOVE SPACES TO RIGA-TESTATA.
+           MOVE CNTOT-MAG (IND-CNTOT) TO MAG-RIEP.
+           MOVE CNTOT-CAUSALE (IND-CNTOT) TO CAUSALE-RIEP.
+           MOVE CNTOT-QTA (IND-CNTOT) TO QTA-RIEP.
+           MOVE CNTOT-CAPI (IND-CNTOT) TO CAPI-RIEP.
+           PERFORM CALL-QWPRINT THRU EX-CALL-QWPRINT.
+       EX-STAMPA-RIEP-CNTOT-RIGA.
+           EXIT.
+      *CNTOT*
+071300*
+071400 RICERCA-MATFOR.
 071500     MOVE "C-MAT" TO W-NOME-CAMPO.                                        
 071600     MOVE "MATFOR" TO W-NOME-DATA-SET.                                    
 071700     PERFORM TTDBFIND THRU EX-TTDBFIND.                                   
