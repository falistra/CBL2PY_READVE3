@@ -7,6 +7,12 @@
 001045*EURO*        18/10/00                          EURO/LIRE                 
 001046*     trattamento importi in EURO                                         
 001047*                                                                         
+001048*INDEST*      09/08/26                                                     
+001049*     aggiunto FORMATO-IND: con FORMATO-ESTERO lo split non cerca           
+001050*     il primo separatore (via;localita' all'italiana) ma l'ultimo,         
+001051*     per indirizzi esteri dove la via stessa puo' contenere il             
+001052*     carattere separatore.                                          
+001053*                                                                    
 001060 ENVIRONMENT DIVISION.                                                    
 001080 CONFIGURATION SECTION.                                                   
 001100 SOURCE-COMPUTER.  HP3000.                                                
@@ -28,7 +34,9 @@
 001850  05 FUNZ           PIC S9(4) COMP.                                       
 001900  05 LL-STR         PIC S9(4) COMP.                                       
 001950  05 LL-SUB         PIC S9(4) COMP.                                       
-002000  05 P-4            PIC S9(4) COMP.                                       
+002000  05 FORMATO-IND    PIC S9(4) COMP.
+002010   88 FORMATO-ITALIA   VALUE 0.
+002020   88 FORMATO-ESTERO   VALUE 1.
 002050  05 P-5            PIC S9(4) COMP.                                       
 002060  05 P-6            PIC S9(4) COMP.                                       
 002100  05 TIPO-OP-SEP.                                                         
@@ -48,6 +56,8 @@
 002800*                                                                         
 002850     IF FUNZ = 0                                                          
 002900        PERFORM TR-FUNZ-0 THRU EX-TR-FUNZ-0                               
+002910      ELSE IF FORMATO-ESTERO
+002920        PERFORM TR-FUNZ-ESTERO THRU EX-TR-FUNZ-ESTERO
 002950       ELSE                                                               
 003000        PERFORM TR-FUNZ-N THRU EX-TR-FUNZ-N.                              
 003050*                                                                         
@@ -123,5 +133,54 @@
 007400*                                                                         
 007500 EX-TR-FUNZ-N.                                                            
 007600     EXIT.                                                                
+007700*
+007710*
+007720 TR-FUNZ-ESTERO.
+007730*
+007740     PERFORM VARYING PUNT FROM LL-STR  BY -1
+007750        UNTIL   PUNT = 0 OR
+007760                STRINGA (PUNT:1) = SEP
+007761        CONTINUE
+007762     END-PERFORM.
+007770     EVALUATE TRUE
+007780        WHEN FUNZ = 1
+007790           MOVE 1 TO PUNT-1
+007800           IF PUNT = 0
+007810              MOVE LL-STR TO PUNT-2
+007820             ELSE
+007830              SUBTRACT 1 FROM PUNT GIVING PUNT-2
+007840           END-IF
+007850        WHEN FUNZ = 2 AND PUNT NOT = 0
+007860           ADD 1 , PUNT GIVING PUNT-1
+007870           MOVE LL-STR TO PUNT-2
+007880        WHEN OTHER
+007890           MOVE -2 TO STATO
+007900           GOBACK
+007910     END-EVALUATE.
+007920     PERFORM VARYING PUNT FROM PUNT-2 BY -1
+007930        UNTIL   PUNT NOT > PUNT-1 OR
+007940                STRINGA (PUNT:1) NOT = SPACE
+007941        CONTINUE
+007942     END-PERFORM.
+007960     MOVE PUNT TO PUNT-2.
+007980     PERFORM VARYING PUNT FROM PUNT-1 BY 1
+008000        UNTIL   PUNT NOT < PUNT-2 OR
+008020                STRINGA (PUNT:1) NOT = SPACE
+008021        CONTINUE
+008022     END-PERFORM.
+008030     MOVE PUNT TO PUNT-1.
+008040     COMPUTE LL-COMO = PUNT-2 - PUNT-1 + 1 .
+008050     IF LL-COMO > LL-SUB
+008060        MOVE -2 TO STATO
+008070        GOBACK.
+008080*
+008090     IF LL-COMO > 0
+008091        MOVE STRINGA (PUNT-1:LL-COMO) TO SUB-STRINGA (1:LL-SUB)
+008092       ELSE
+008093        MOVE SPACE TO SUB-STRINGA (1:LL-SUB).
+008094*
+008095 EX-TR-FUNZ-ESTERO.
+008096     EXIT.
+008097*
 007700*                                                                         
 008100*                                                                         
