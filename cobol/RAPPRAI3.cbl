@@ -11,29 +11,95 @@
 001640*EURO*        27/12/00                          EURO/LIRE                 
 001650*     trattamento importi in EURO                                         
 001660*                                                                         
-      *NO-DATGE*        novembre 2020 VALERIA 
+      *NO-DATGE*        novembre 2020 VALERIA
       *     dismissione DATGE >> sostiuita PF.CLASSI con anagrafica_classi_dbg
       *     e' rimasta la connect a datge per serv_dati_stampa
       *
-001700*                                                                         
-001800 ENVIRONMENT DIVISION.                                                    
-001900 CONFIGURATION   SECTION.                                                 
-002000 SOURCE-COMPUTER.         HP3000.                                         
-002100 OBJECT-COMPUTER.         HP3000.                                         
-002200 SPECIAL-NAMES.                                                           
-002300      DECIMAL-POINT IS COMMA.               
-002400*                                                                         
-002500 DATA DIVISION.                                                           
-002600*                                                                         
-002700*                                                                         
-002800*                                                                         
-002900 WORKING-STORAGE SECTION.                                                 
+      *CSV*             09/08/26
+      *     oltre al rapportino su stampante, scrive gli stessi totali
+      *     per classe (e il totale generale) su RAPPRAICSV in modo che
+      *     merchandising possa aprirli direttamente in uno spreadsheet
+      *     invece di doverli ribattere dal tabulato stampato.
+      *
+001700*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION   SECTION.
+002000 SOURCE-COMPUTER.         HP3000.
+002100 OBJECT-COMPUTER.         HP3000.
+002200 SPECIAL-NAMES.
+002300      DECIMAL-POINT IS COMMA.
+002400*
+      *CSV*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE-CSV ASSIGN TO "RAPPRAICSV"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-CSV.
+      *CSV*
+002500 DATA DIVISION.
+002600*
+002700*
+      *CSV*
+       FILE SECTION.
+       FD FILE-CSV DATA RECORD REC-CSV.
+       01 REC-CSV.
+           05 CLASSE-CSV             PIC Z9.
+           05 CLASSE-CSV-T REDEFINES CLASSE-CSV
+                                     PIC XX.
+           05 T-CSV-1                PIC X.
+           05 D-CLASSE-CSV           PIC X(22).
+           05 T-CSV-2                PIC X.
+           05 QTA-TOT-CSV            PIC Z(9).
+           05 QTA-TOT-CSV-T REDEFINES QTA-TOT-CSV
+                                     PIC X(9).
+           05 T-CSV-3                PIC X.
+           05 PREZZO-CSV             PIC Z(7),ZZ.
+           05 PREZZO-CSV-T REDEFINES PREZZO-CSV
+                                     PIC X(10).
+           05 T-CSV-4                PIC X.
+           05 QTA-TOT-CSV-NO-G       PIC Z(9).
+           05 QTA-TOT-CSV-NO-G-T REDEFINES QTA-TOT-CSV-NO-G
+                                     PIC X(9).
+           05 T-CSV-5                PIC X.
+           05 PREZZO-CSV-NO-G        PIC Z(7),ZZ.
+           05 PREZZO-CSV-NO-G-T REDEFINES PREZZO-CSV-NO-G
+                                     PIC X(10).
+           05 T-CSV-6                PIC X.
+           05 QTA-TOT-CSV-GEN        PIC Z(9).
+           05 QTA-TOT-CSV-GEN-T REDEFINES QTA-TOT-CSV-GEN
+                                     PIC X(9).
+           05 T-CSV-7                PIC X.
+           05 PREZZO-CSV-GEN         PIC Z(7),ZZ.
+           05 PREZZO-CSV-GEN-T REDEFINES PREZZO-CSV-GEN
+                                     PIC X(10).
+           05 T-CSV-8                PIC X.
+           05 PREUR-CSV              PIC ZZZ.ZZZ.ZZZ.
+           05 PREUR-CSV-T REDEFINES PREUR-CSV
+                                     PIC X(11).
+           05 T-CSV-9                PIC X.
+           05 PREUR-CSV-NO-G         PIC ZZZ.ZZZ.ZZZ.
+           05 PREUR-CSV-NO-G-T REDEFINES PREUR-CSV-NO-G
+                                     PIC X(11).
+           05 T-CSV-10               PIC X.
+           05 PREUR-CSV-GEN          PIC ZZZ.ZZZ.ZZZ.
+           05 PREUR-CSV-GEN-T REDEFINES PREUR-CSV-GEN
+                                     PIC X(11).
+      *CSV*
+003000*
+002900 WORKING-STORAGE SECTION.
 003000*  
-      *ESTETA* 
-       COPY NTG.                                                                        
-003100*                                                                         
-003200 77 ERRORE       PIC -(4).                                                
-003300*                                                                         
+      *ESTETA*
+       COPY NTG.
+      *ESTETA*
+       01 PAR-TABTAGLIE          COPY PARTAGLIE.
+      *ESTETA*
+003100*
+003200 77 ERRORE       PIC -(4).
+003300*
+      *CSV*
+       01 T-TAB-CSV              PIC X VALUE X"9".
+       77 CHECK-CSV              PIC XX.
+      *CSV*
 003400*                                                                         
 003500*                                                                         
 003600*DEFINIZIONE DELLA RIGA DI STAMPA.                                        
@@ -182,8 +248,12 @@
           88 LL-RIGA-OK VALUE 34 , 84 , 136 , 162 , 228 , 324.
         05 N-MAX-RIGHE           PIC S9(4) COMP.
         05 FLAGS-ROUTINE         PIC S9(4) COMP.
+          88 INVIO-EMAIL-PX      VALUE 1.
         05 NUM-FILE-ID           PIC S9(4) COMP.
         05 NOME-FILE             PIC X(12).
+      *EMAILVET*
+        05 EMAIL-DEST-PX         PIC X(60).
+      *EMAILVET*
       *
        01 BUFFER-ST.
         05 DIMENSIONE-BUFFER     PIC S9(4) COMP.
@@ -388,9 +458,16 @@
 033400                          TABELLA-NO-GIAC IND-CAPI-NO-GIAC                
 033410*MAG6/7*                                                                  
 033420                          MAG-INPUT-R.                                    
-033500 VIA.                                                                     
-033520                                                                          
-033600*                                                                         
+033500 VIA.
+      *CSV*
+           OPEN OUTPUT FILE-CSV.
+           PERFORM INTESTA-CSV THRU EX-INTESTA-CSV.
+      *CSV*
+      *ESTETA*
+           PERFORM CARICA-NTG THRU EX-CARICA-NTG.
+      *ESTETA*
+033520
+033600*
 033610*    PERFORM DISP-TABELLA THRU EX-DISP-TABELLA                            
 033620*             VARYING IND-C FROM 1 BY 1                                   
 033630*        UNTIL IND-C > IND-CAPI-NO-GIAC.                                  
@@ -425,9 +502,9 @@
 036200     PERFORM IN-PAR-PRINTX THRU EX-IN-PAR-PRINTX.                         
 036300     MOVE SPACE TO CHIUDI-PROGRAMMA.                                      
 036400     MOVE SPACE TO DATI-RIGA-STAMPA.                                      
-036500     PERFORM APRI-SCRIVENTE THRU EX-APRI-SCRIVENTE.                       
-036600     IF USCITA                                                            
-036700        GO TO FINE.                                                       
+036500     PERFORM APRI-SCRIVENTE THRU EX-APRI-SCRIVENTE.
+036600     IF USCITA
+036700        GO TO FINE.
 036800*                                                                         
 036900*                                                                         
 037000*                                                                         
@@ -470,7 +547,15 @@
            CALL "QCLPPR" USING PAR-PRINTX
                                RIGA BUFFER-ST.
       *conv-end
-040500 FINE.                                                                    
+      *EMAILVET*
+           IF INVIO-EMAIL-PX
+              CALL "QELPPR" USING PAR-PRINTX RIGA BUFFER-ST
+           END-IF.
+      *EMAILVET*
+040500 FINE.
+      *CSV*
+           CLOSE FILE-CSV.
+      *CSV*
 040600     EXIT PROGRAM.                                                        
 040700*PAGE                                                                     
 040800*                                                                         
@@ -548,10 +633,14 @@
 047900*                                                                         
 048000     MOVE 0 TO FLAG-GRAF.                                                 
 048100*                                                                         
-048200     MOVE LL-COM TO LL-RIGA.                                              
-048300     MOVE 1000 TO N-MAX-RIGHE.                                            
-048400     MOVE 500 TO DIMENSIONE-BUFFER.                                       
-048500     MOVE 0 TO LL-OCCUPATA-BUFFER.                                        
+048200     MOVE LL-COM TO LL-RIGA.
+048300     MOVE 1000 TO N-MAX-RIGHE.
+048400     MOVE 500 TO DIMENSIONE-BUFFER.
+048500     MOVE 0 TO LL-OCCUPATA-BUFFER.
+      *EMAILVET*
+           MOVE 0 TO FLAGS-ROUTINE.
+           MOVE SPACES TO EMAIL-DEST-PX.
+      *EMAILVET*
       *conv
 048600*    MOVE NUM-RIGHE-PAGINA TO N-RIGHE-PAGINA.                             
       *conv-end
@@ -583,13 +672,32 @@
 050000           MOVE STATO OF PAR-PRINTX TO ERRORE                             
 050100           DISPLAY "ERRORE Open Stampante  ** " ERRORE " **"              
 050200           MOVE "STOP" TO CHIUDI-PROGRAMMA.                               
-050300 EX-APRI-SCRIVENTE.                                                       
-050400     EXIT.                                                                
-050500*                                                                         
-050600*                                                                         
-050700*                                                                         
-050800*                                                                         
-050900 STAMPA-TABULATO.                                                         
+050300 EX-APRI-SCRIVENTE.
+050400     EXIT.
+050500*
+050600*
+050700*
+050800*
+      *CSV*
+       INTESTA-CSV.
+           MOVE T-TAB-CSV TO T-CSV-1 T-CSV-2 T-CSV-3 T-CSV-4 T-CSV-5
+                             T-CSV-6 T-CSV-7 T-CSV-8 T-CSV-9 T-CSV-10.
+           MOVE SPACE TO CLASSE-CSV-T.
+           MOVE "Classe" TO D-CLASSE-CSV.
+           MOVE "Qta" TO QTA-TOT-CSV-T.
+           MOVE "Importo" TO PREZZO-CSV-T.
+           MOVE "Qta no giac" TO QTA-TOT-CSV-NO-G-T.
+           MOVE "Importo no giac" TO PREZZO-CSV-NO-G-T.
+           MOVE "Qta generale" TO QTA-TOT-CSV-GEN-T.
+           MOVE "Importo generale" TO PREZZO-CSV-GEN-T.
+           MOVE "Euro" TO PREUR-CSV-T.
+           MOVE "Euro no giac" TO PREUR-CSV-NO-G-T.
+           MOVE "Euro generale" TO PREUR-CSV-GEN-T.
+           WRITE REC-CSV.
+       EX-INTESTA-CSV.
+           EXIT.
+      *CSV*
+050900 STAMPA-TABULATO.
 051000*                                                                         
 051100     MOVE 1 TO CONTA-ELEM.                                                
 051200     MOVE 0 TO PREZZO-TOT-COM QTA-TOT-COM                                 
@@ -629,10 +737,13 @@
 053330     COPY PDAEU.                                                          
 053340     COMPUTE PREUR-R-GEN = IE-IMPORTO-OU / 100.                           
 053350*                                                                         
-053400     PERFORM DEF-TIPO-SCRIVENTE THRU                                      
-053500              EX-DEF-TIPO-SCRIVENTE.                                      
-053600 EX-STAMPA-TABULATO.                                                      
-053700     EXIT.                                                                
+053400     PERFORM DEF-TIPO-SCRIVENTE THRU
+053500              EX-DEF-TIPO-SCRIVENTE.
+      *CSV*
+           PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV.
+      *CSV*
+053600 EX-STAMPA-TABULATO.
+053700     EXIT.
 053800*                                                                         
 053900*                                                                         
 054000 STAMPA-PAGINA.                                                           
@@ -680,21 +791,43 @@
 056750     COPY PDAEU.                                                          
 056760     COMPUTE PREUR-R-GEN = IE-IMPORTO-OU / 100.                           
 056900*                                                                         
-057000     PERFORM DEF-TIPO-SCRIVENTE THRU                                      
-057100              EX-DEF-TIPO-SCRIVENTE.                                      
-057200*                                                                         
-057300     ADD QTA-TOT-ELEM TO QTA-TOT-COM QTA-GEN-COM.                         
+057000     PERFORM DEF-TIPO-SCRIVENTE THRU
+057100              EX-DEF-TIPO-SCRIVENTE.
+      *CSV*
+           PERFORM SCRIVI-RIGA-CSV THRU EX-SCRIVI-RIGA-CSV.
+      *CSV*
+057200*
+057300     ADD QTA-TOT-ELEM TO QTA-TOT-COM QTA-GEN-COM.
 057400     ADD PREZZO-TOT-ELEM TO PREZZO-TOT-COM PREZZO-GEN-COM.                
 057500     ADD QTA-NO-GIAC-ELEM TO QTA-NO-GIAC-COM QTA-GEN-COM.                 
 057600     ADD PREZZO-NO-GIAC-ELEM TO PREZZO-NO-GIAC-COM                        
 057700                         PREZZO-GEN-COM.                                  
 057800*                                                                         
 057900     ADD 1 TO CONTA-ELEM.                                                 
-058000 EX-STAMPA-RIGA.                                                          
-058100     EXIT.                                                                
-058200*                                                                         
-058300*                                                                         
-058400 DEF-TIPO-SCRIVENTE.                                                      
+058000 EX-STAMPA-RIGA.
+058100     EXIT.
+058200*
+058300*
+      *CSV*
+       SCRIVI-RIGA-CSV.
+           MOVE T-TAB-CSV TO T-CSV-1 T-CSV-2 T-CSV-3 T-CSV-4 T-CSV-5
+                             T-CSV-6 T-CSV-7 T-CSV-8 T-CSV-9 T-CSV-10.
+           MOVE CLASSE-R TO CLASSE-CSV.
+           MOVE D-CLASSE-R TO D-CLASSE-CSV.
+           MOVE QTA-TOT-R TO QTA-TOT-CSV.
+           MOVE PREZZO-R TO PREZZO-CSV.
+           MOVE QTA-TOT-R-NO-G TO QTA-TOT-CSV-NO-G.
+           MOVE PREZZO-R-NO-G TO PREZZO-CSV-NO-G.
+           MOVE QTA-TOT-R-GEN TO QTA-TOT-CSV-GEN.
+           MOVE PREZZO-R-GEN TO PREZZO-CSV-GEN.
+           MOVE PREUR-R TO PREUR-CSV.
+           MOVE PREUR-R-NO-G TO PREUR-CSV-NO-G.
+           MOVE PREUR-R-GEN TO PREUR-CSV-GEN.
+           WRITE REC-CSV.
+       EX-SCRIVI-RIGA-CSV.
+           EXIT.
+      *CSV*
+058400 DEF-TIPO-SCRIVENTE.
 058500                      PERFORM TT-STAMPANTE-OLIVETTI THRU                  
 058600                              EX-TT-STAMPANTE-OLIVETTI.                   
 058700 EX-DEF-TIPO-SCRIVENTE.                                                   
@@ -1078,9 +1211,13 @@
 088600     EXIT.                                                                
 088700*                                                                         
 088800*                                                                         
-088900 NIENTE.                                                                  
-089000 EX-NIENTE.                                                               
-089100     EXIT.                                                                
+088900 NIENTE.
+089000 EX-NIENTE.
+089100     EXIT.
+      *ESTETA*
+       CARICA-NTG.
+           COPY PNTGLOAD.
+      *ESTETA*
 089200**                                                                        
 089300*                                                                         
 089400*************************************************                         
