@@ -0,0 +1,195 @@
+000100*CONTROL SUBPROGRAM
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. VRFSITPF.
+000310*2026*        09/08/26
+000320*     riconciliazione QTA-GIAC SITPF contro lo storico MOVMAG,
+000330*     sullo stesso schema di VRF-GIAC in AGSITPFW (che oggi
+000340*     controlla solo QTA-GIAC-PF < 0) ma come job a se stante,
+000350*     richiamabile un C-MAT/MAGAZZINO alla volta, che non tocca
+000360*     il record SITPF: si limita a segnalare le differenze.
+000370*
+000400 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  HP-3000.
+000700 OBJECT-COMPUTER.  HP-3000.
+000800 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+000900 INPUT-OUTPUT SECTION.
+001000     FILE-CONTROL.
+001100     SELECT OPTIONAL FILE-RICO ASSIGN TO "RICSITPF"
+001200        ORGANIZATION IS LINE SEQUENTIAL
+001300        FILE STATUS IS CHECK-RICO.
+001400*
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700* un record per ogni taglia fuori quadratura trovata
+001800 FD FILE-RICO DATA RECORD REC-RICO.
+001900 01 REC-RICO.
+002000  05 C-MAT-RICO          PIC 9(15).
+002100  05 TR-1                PIC X.
+002200  05 MAG-RICO            PIC 999.
+002300  05 TR-2                PIC X.
+002400  05 TAGLIA-RICO         PIC 99.
+002500  05 TR-3                PIC X.
+002600  05 QTA-GIAC-RICO       PIC S9(8).
+002700  05 TR-4                PIC X.
+002800  05 QTA-MOVMAG-RICO     PIC S9(8).
+002900  05 TR-5                PIC X.
+003000  05 DIFFER-RICO         PIC S9(8).
+003100*
+003200 WORKING-STORAGE SECTION.
+003300*
+003400*ESTETA*
+003500     COPY NTG.
+003600*
+003700 01 REC-SITPF        COPY YSITPF.
+003800 01 REC-MOVMAG       COPY YMOVMAG.
+003900 01 AREA-REC-SET     PIC X(512).
+004000*
+004100 77 CHECK-RICO       PIC XX.
+004200    88 RICO-APERTO   VALUES ARE "05", "00".
+004300*
+004400 01 TAB-QTA-MOVMAG.
+004500  05 QTA-MOVMAG-COM  PIC S9(8) COMP COPY NTGOCCURS.
+004600*
+004700 01 I-TG             PIC S9(4) COMP.
+004800*
+004900 01 TROVATO-SITPF    PIC S9(4) COMP.
+005000    88 SITPF-TROVATO VALUE 1.
+005100*
+005200 01 T-TAB-RICO       PIC X VALUE X"9".
+005300*
+005400 LINKAGE SECTION.
+005500*
+005600 01 W-COMMON       COPY WCOMMONW.
+005700*
+005800 01 PAR-SITPF      COPY PARAGGPF.
+005900*
+006000*PAGE
+006100 PROCEDURE DIVISION  USING W-COMMON
+006200                           PAR-SITPF.
+006300 INIZIO.
+006400     MOVE 0 TO TROVATO-SITPF.
+006500     MOVE 0 TO QTA-MOVMAG-COM (1) QTA-MOVMAG-COM (2)
+006600               QTA-MOVMAG-COM (3) QTA-MOVMAG-COM (4)
+006700               QTA-MOVMAG-COM (5) QTA-MOVMAG-COM (6)
+006800               QTA-MOVMAG-COM (7) QTA-MOVMAG-COM (8)
+006900               QTA-MOVMAG-COM (9) QTA-MOVMAG-COM (10).
+007000     PERFORM DBFIND-SITPF THRU EX-DBFIND-SITPF.
+007100     IF W-OK-IMAGE
+007200         PERFORM TRATTA-SITPF THRU EX-TRATTA-SITPF
+007300     END-IF.
+007400     IF SITPF-TROVATO
+007500         PERFORM DBFIND-MOVMAG THRU EX-DBFIND-MOVMAG
+007600         IF W-OK-IMAGE
+007700             PERFORM TRATTA-MOVMAG THRU EX-TRATTA-MOVMAG
+007800         END-IF
+007900         OPEN EXTEND FILE-RICO
+008000         PERFORM CONFRONTA-GIAC THRU EX-CONFRONTA-GIAC
+008100              VARYING I-TG FROM 1 BY 1 UNTIL I-TG > NTG-NTG
+008200         CLOSE FILE-RICO
+008300     END-IF.
+008400 FINE.
+008500     EXIT PROGRAM.
+008600*
+008700*
+008800 DBFIND-SITPF.
+008900     MOVE "C-MAT;"      TO W-NOME-CAMPO.
+009000     MOVE C-MAT OF PAR-SITPF    TO W-VALORE-CAMPO.
+009100     MOVE "SITPF;"      TO W-NOME-DATA-SET.
+009200     PERFORM TTDBFIND THRU EX-TTDBFIND.
+009300 EX-DBFIND-SITPF.
+009400     EXIT.
+009500*
+009600*
+009700 TTDBFIND.
+009800              COPY PDBFIND.
+009900*
+010000*
+010100 TRATTA-SITPF.
+010200     PERFORM DBGET-SITPF THRU EX-DBGET-SITPF.
+010300     PERFORM DBGET-SITPF THRU EX-DBGET-SITPF
+010400         UNTIL W-FINE-CATENA OR
+010500               MAGAZZINO OF REC-SITPF = MAGAZZINO OF
+010600               PAR-SITPF.
+010700     IF NOT W-FINE-CATENA
+010800         MOVE 1 TO TROVATO-SITPF
+010900     END-IF.
+011000 EX-TRATTA-SITPF.
+011100     EXIT.
+011200*
+011300*
+011400 DBGET-SITPF.
+011500     MOVE 5 TO W-MODO.
+011600     PERFORM TTDBGET THRU EX-TTDBGET.
+011700     MOVE AREA-REC-SET TO REC-SITPF.
+011800 EX-DBGET-SITPF.
+011900     EXIT.
+012000*
+012100*
+012200 TTDBGET.
+012300              COPY PDBGET.
+012400*
+012500*
+012600 DBFIND-MOVMAG.
+012700     MOVE "C-MAT;"      TO W-NOME-CAMPO.
+012800     MOVE C-MAT OF PAR-SITPF    TO W-VALORE-CAMPO.
+012900     MOVE "MOVMAG;"     TO W-NOME-DATA-SET.
+013000     PERFORM TTDBFIND THRU EX-TTDBFIND.
+013100 EX-DBFIND-MOVMAG.
+013200     EXIT.
+013300*
+013400*
+013500 TRATTA-MOVMAG.
+013600     PERFORM DBGET-MOVMAG THRU EX-DBGET-MOVMAG
+013700         UNTIL W-FINE-CATENA.
+013800 EX-TRATTA-MOVMAG.
+013900     EXIT.
+014000*
+014100*
+014200 DBGET-MOVMAG.
+014300     MOVE 5 TO W-MODO.
+014400     PERFORM TTDBGET THRU EX-TTDBGET.
+014500     IF NOT W-FINE-CATENA
+014600         MOVE AREA-REC-SET TO REC-MOVMAG
+014700         IF MAGAZZINO OF REC-MOVMAG = MAGAZZINO OF PAR-SITPF
+014800             PERFORM SOMMA-TAGLIE-MOVMAG THRU
+014900                     EX-SOMMA-TAGLIE-MOVMAG
+015000                 VARYING I-TG FROM 1 BY 1 UNTIL I-TG > NTG-NTG
+015100         END-IF
+015200     END-IF.
+015300 EX-DBGET-MOVMAG.
+015400     EXIT.
+015500*
+015600*
+015700 SOMMA-TAGLIE-MOVMAG.
+015800     ADD QTA-TAGLIA OF REC-MOVMAG (I-TG)
+015900             TO QTA-MOVMAG-COM (I-TG).
+016000 EX-SOMMA-TAGLIE-MOVMAG.
+016100     EXIT.
+016200*
+016300*
+016400 CONFRONTA-GIAC.
+016500     IF QTA-GIAC-PF OF REC-SITPF (I-TG) NOT =
+016600             QTA-MOVMAG-COM (I-TG)
+016700         DISPLAY "VRFSITPF   *******************"
+016800         DISPLAY "fuori quadratura taglia " I-TG
+016900         DISPLAY "per C-MAT         " C-MAT OF PAR-SITPF
+017000         DISPLAY "per mag           " MAGAZZINO OF PAR-SITPF
+017100         DISPLAY "QTA-GIAC SITPF    "
+017200                 QTA-GIAC-PF OF REC-SITPF (I-TG)
+017300         DISPLAY "QTA ricalcolata   " QTA-MOVMAG-COM (I-TG)
+017400         DISPLAY "           *******************"
+017500         MOVE C-MAT OF PAR-SITPF TO C-MAT-RICO
+017600         MOVE MAGAZZINO OF PAR-SITPF TO MAG-RICO
+017700         MOVE I-TG TO TAGLIA-RICO
+017800         MOVE QTA-GIAC-PF OF REC-SITPF (I-TG) TO QTA-GIAC-RICO
+017900         MOVE QTA-MOVMAG-COM (I-TG) TO QTA-MOVMAG-RICO
+018000         COMPUTE DIFFER-RICO = QTA-MOVMAG-COM (I-TG) -
+018100                 QTA-GIAC-PF OF REC-SITPF (I-TG)
+018200         MOVE T-TAB-RICO TO TR-1 TR-2 TR-3 TR-4 TR-5
+018300         WRITE REC-RICO
+018400     END-IF.
+018500 EX-CONFRONTA-GIAC.
+018600     EXIT.
+018700*
+018800*      FINE PROGRAMMA    **** /K VRFSITPF.COB  *****
