@@ -17,8 +17,11 @@
 001650 01 POS1         PIC S9(9) COMP.                                          
 001680 01 PMIN         PIC S9(9) COMP.                                          
 001710 01 PMAX         PIC S9(9) COMP.                                          
-001740 01 LL-TAB       PIC S9(9) COMP.                                          
-001770*                                                                         
+001740 01 LL-TAB       PIC S9(9) COMP.
+001750*2026*
+001760 01 POS-RICH     PIC S9(9) COMP.
+001761*2026*
+001770*
 001800 LINKAGE SECTION.                                                         
 002000*                                                                         
 002100 01 PAR-TAB.                                                              
@@ -33,7 +36,7 @@
 002730   10 FUNZ1      PIC X.                                                   
 002740   10 FUNZ2      PIC X.                                                   
 002800*                                                                         
-002900 01 TAB          PIC X(100).                                              
+002900 01 TAB          PIC X(500000).
 003000*                                                                         
 003100 01 ELEM         PIC X(10).                                               
 003200*                                                                         
@@ -50,12 +53,28 @@
 004144             NOT = "P1"                                                   
 004145        MOVE -4 TO STATO                                                  
 004146        GOBACK.                                                           
-004156*??                                                                       
-004160     IF FUNZ1 = "K"                                                       
-004170        IF FUNZ2 = "1" AND                                                
-004180           N-EL-EFF NOT < N-EL-MAX                                        
-004400           MOVE -1 TO STATO                                               
-004500           GOBACK.                                                        
+004156*??
+004157*2026* tabella troppo grande per il buffer TAB - avviso chiaro
+004158*2026* invece del solo STATO numerico, come per QSORTAB
+004170     COMPUTE POS-RICH = N-EL-EFF * LL-EL.
+004171     IF POS-RICH > LENGTH OF TAB
+004172        MOVE -9 TO STATO
+004173        DISPLAY SPACE UPON CONSOLE
+004174        DISPLAY "*** QTABEL: TABELLA TROPPO GRANDE - SPEZZARE"
+004175               " IL LOTTO ***" UPON CONSOLE
+004176        DISPLAY "    ELEMENTI=" N-EL-EFF " LUNG.ELEM=" LL-EL
+004177               " RICHIESTI=" POS-RICH UPON CONSOLE
+004178        PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+004179        GOBACK.
+004160     IF FUNZ1 = "K"
+004165        IF FUNZ2 = "1" AND
+004180           N-EL-EFF NOT < N-EL-MAX
+004400           MOVE -1 TO STATO
+004401           DISPLAY SPACE UPON CONSOLE
+004402           DISPLAY "*** QTABEL: TABELLA PIENA (" N-EL-MAX
+004403                  " ELEM.) - SPEZZARE IL LOTTO ***" UPON CONSOLE
+004404           PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+004500           GOBACK.
 004600*                                                                         
 004700     IF FUNZ1 = "K"                                                       
 004800        PERFORM TRATTA-K THRU EX-TRATTA-K                                 
