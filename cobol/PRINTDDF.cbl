@@ -141,8 +141,10 @@
 011400 01 COM-IVA-F            PIC 9(9) COMP.                                   
 012700*
        COPY NTG.
-      *                                                                         
-011500*                                                                         
+      *ESTETA*
+       01 PAR-TABTAGLIE          COPY PARTAGLIE.
+      *ESTETA*
+011500*
 011600 01 AREA-REC-SET         PIC X(512).                                      
 011700*                                                                         
 011800 01 FILLER REDEFINES AREA-REC-SET.                                        
@@ -154,10 +156,14 @@
 012400 01 FILLER REDEFINES AREA-REC-SET.                                        
 012500   05 REC-ANAMATCL  COPY YANAMCL.                                         
 012600*                                                                         
-012700 01 FILLER REDEFINES AREA-REC-SET.                                        
-012800   05 REC-ANAMAT2   COPY YANAMAT2.                                        
-012900*                                                                         
-013000 01 MOVMAG      COPY YMOVMAG.                                             
+012700 01 FILLER REDEFINES AREA-REC-SET.
+012800   05 REC-ANAMAT2   COPY YANAMAT2.
+012900*
+      *GIACALLO*
+       01 FILLER REDEFINES AREA-REC-SET.
+         05 REC-SITPF-ALLO  COPY YSITPF.
+      *GIACALLO*
+013000 01 MOVMAG      COPY YMOVMAG.
 013100*                                                                         
 013200*DTALLO*                                                                  
 013300 01 SETTORE     COPY YSETTORE.                                            
@@ -308,10 +314,25 @@
       *alloc2                                                                         
 020500 EXEC SQL END DECLARE SECTION END-EXEC.     
       *
-      *alloc2* 
+      *alloc2*
        01 SQLCODE-MEM-2 PIC S9(4).
-      *alloc2*                              
-020600*                                                                         
+      *alloc2*
+      *GIACALLO*
+      *     riscontro dell'allocazione contro la giacenza SITPF
+      *     attuale, appena prima di stampare la riga DTALLO
+       01 TROVATO-SITPF-ALLO     PIC S9(4) COMP.
+          88 SITPF-ALLO-TROVATO  VALUE 1.
+       01 I-TG-ALLO              PIC S9(4) COMP.
+       01 ALLO-SUPERA-GIAC       PIC S9(4) COMP.
+          88 ALLO-ECCEDE-GIAC    VALUE 1.
+      *GIACALLO*
+      *VETTAB*
+       01 REC-VETTORE            COPY YVETTORE.
+       01 TROVATO-VETTORE        PIC S9(4) COMP.
+          88 VETTORE-TROVATO     VALUE 1.
+       01 PAGAMENTO-VET-ST       PIC 9(4).
+      *VETTAB*
+020600*
 020700 01 SQL-CONST             COPY SQLCONST .                       
 020800 01 PAR-ERR               COPY PARERR .                         
 020900 01 AREA-HL               COPY AREAHL .                         
@@ -400,8 +421,15 @@
 029200   05  STATO              PIC S9(4) COMP.                                 
 029300   05  LL-RIGA            PIC S9(4) COMP.                                 
 029400   05  N-MAX-RIGHE        PIC S9(4) COMP.                                 
-029500   05  FILLER             PIC X(4).                                       
+      *EMAILVET*                                                               
+029510  05  FLAGS-ROUTINE      PIC S9(4) COMP.                                 
+029520     88 INVIO-EMAIL-PR   VALUE 1.                                        
+029530  05  NUM-FILE-IDEN      PIC S9(4) COMP.                                 
+      *EMAILVET*                                                               
 029600   05  NOME-FILE          PIC X(12).                                      
+      *EMAILVET*                                                               
+029610  05  EMAIL-DEST-PR      PIC X(60).                                      
+      *EMAILVET*                                                               
 029700   05 FILLER REDEFINES NOME-FILE.                                         
 029800*TERM*                                                                    
 029900*CAMME*                                                                   
@@ -498,11 +526,17 @@
 039000  05 TIPO-STAMPA-DDT       PIC S9(4) COMP.                                
 039100  05 LOC-PART-DDT          PIC X(56).                                     
 039200  05 NOTE-DDT              PIC X(44) OCCURS 2.                            
-039300*EURO*                                                                    
-039400  05 DIVISA-EUR            PIC X(4).                                      
-039500*                                                                         
-039600*                                                                         
-039700 01 TIPO-DATA-SET-DDT   PIC X.                                            
+039300*EURO*
+039400  05 DIVISA-EUR            PIC X(4).
+      *VETTAB*
+      *     codice conto del vettore di questa bolla -- se valorizzato
+      *     pesca anagrafica/dicitura/pagamento dalla tabella VETTORI
+      *     al posto della dicitura fissa e del solo D-CONTO-VET
+          05 CONTO-VETTORE-DDT    PIC S9(9) COMP.
+      *VETTAB*
+039500*
+039600*
+039700 01 TIPO-DATA-SET-DDT   PIC X.
 039800  88 MOVMAG-DDT    VALUE "0", " ".                                        
 039900  88 MOVTRANS-DDT  VALUE "1".                                             
 040000*                                                                         
@@ -521,8 +555,11 @@
 041300*NODE*                                                                    
 041400             RIGA-1-DDT  RIGA-2-DDT.                                      
 041500*                                                                         
-041600 INIZIO.                                                                  
-041700*                                                      
+041600 INIZIO.
+041700*
+      *ESTETA*
+           PERFORM CARICA-NTG THRU EX-CARICA-NTG.
+      *ESTETA*
       *NO-DATGE*                                                        inizio
            PERFORM S-SET-1 THRU S-SET-1-EX.  
       *NO-DATGE*                                                        FINE
@@ -561,8 +598,13 @@
 044900*                                                                         
 045000     PERFORM APRI-STAMPA THRU EX-APRI-STAMPA.                       
 045100     PERFORM TRATTA-NEG THRU EX-TRATTA-NEG.                               
-045200     CALL "QCLPPR" USING PAR-PRINT RIGA-STAMPA BUFFER.                    
-045300*                                                                         
+045200     CALL "QCLPPR" USING PAR-PRINT RIGA-STAMPA BUFFER.
+      *EMAILVET*
+           IF INVIO-EMAIL-PR
+              CALL "QELPPR" USING PAR-PRINT RIGA-STAMPA BUFFER
+           END-IF.
+      *EMAILVET*
+045300*
 045400     IF SI-FILE-FAT                                                       
 045500       CLOSE FILE-DAFRPFAT.                                               
 045600*                                                                         
@@ -602,9 +644,13 @@
 049000*    EXIT.                                                                
 049100*                                                                         
 049200*                                                                         
-049300 APRI-STAMPA.                                                             
-049400     MOVE 136 TO LL-RIGA OF PAR-PRINT.                                    
-049500     MOVE 5000 TO N-MAX-RIGHE OF PAR-PRINT.                               
+049300 APRI-STAMPA.
+049400     MOVE 136 TO LL-RIGA OF PAR-PRINT.
+049500     MOVE 5000 TO N-MAX-RIGHE OF PAR-PRINT.
+      *EMAILVET*
+           MOVE 0 TO FLAGS-ROUTINE OF PAR-PRINT.
+           MOVE SPACES TO EMAIL-DEST-PR OF PAR-PRINT.
+      *EMAILVET*
 049600     MOVE NOME-FILE-PR TO NOME-FILE-1.                                    
 049700*CAMME*                                                                   
 049800     IF MAGAZZINO-DDT = 7                                                 
@@ -700,9 +746,14 @@
 057700     PERFORM CALL-QWPRINT-1 THRU EX-CALL-QWPRINT-1.                       
 057800     MOVE LOC-PART-DDT TO LOC-PART.                                       
 057900     PERFORM CALL-QWPRINT-1 THRU EX-CALL-QWPRINT-1.                       
-058000     MOVE 56 TO N-RIGA-STAMPA.                                            
-058100     MOVE "P" TO COMANDO.                                                 
-058200     IF D-CONTO-VET NOT = SPACES                                          
+058000     MOVE 56 TO N-RIGA-STAMPA.
+058100     MOVE "P" TO COMANDO.
+      *VETTAB*
+           IF D-CONTO-VET = SPACES AND VETTORE-TROVATO
+               MOVE NOME-VET OF REC-VETTORE TO D-CONTO-VET
+           END-IF.
+      *VETTAB*
+058200     IF D-CONTO-VET NOT = SPACES
 058300        MOVE D-CONTO-VET TO RAG-SOC-VETTORE                               
 058400        MOVE INDIRIZZO-C-VET TO INDIRIZZO-VETTORE                         
 058500        PERFORM CALL-QWPRINT-1 THRU EX-CALL-QWPRINT-1                     
@@ -721,10 +772,13 @@
 059800     EXIT.                                                                
 059900*                                                                         
 060000*                                                                         
-060100 TRATTA-NEG.                                                              
-060200     MOVE 100 TO IND-RIGA.                                                
-060300     MOVE 0 TO IND-PAG.                                                   
-060400     IF MOVTRANS-DDT                                                      
+060100 TRATTA-NEG.
+060200     MOVE 100 TO IND-RIGA.
+060300     MOVE 0 TO IND-PAG.
+      *VETTAB*
+           PERFORM CERCA-VETTORE THRU EX-CERCA-VETTORE.
+      *VETTAB*
+060400     IF MOVTRANS-DDT
 060500       MOVE "MOVTRANS" TO W-NOME-DATA-SET                                 
 060600     ELSE                                                                 
 060700       MOVE "MOVMAG;" TO W-NOME-DATA-SET.                                 
@@ -757,10 +811,29 @@
               MOVE SPACES TO DATI-RIGA
               PERFORM CALL-QWPRINT-2 THRU EX-CALL-QWPRINT-2
               ADD 1 TO IND-RIGA
-              MOVE VETTORE-STRADA-STR TO DATI-RIGA
+      *VETTAB*
+              IF VETTORE-TROVATO
+                 AND TESTO-VET OF REC-VETTORE NOT = SPACES
+                  MOVE TESTO-VET OF REC-VETTORE TO DATI-RIGA
+              ELSE
+                  MOVE VETTORE-STRADA-STR TO DATI-RIGA
+              END-IF
+      *VETTAB*
               PERFORM CALL-QWPRINT-2 THRU EX-CALL-QWPRINT-2
               ADD 1 TO IND-RIGA
-063300        PERFORM METTI-TOT THRU EX-METTI-TOT.                              
+      *VETTAB*
+              IF VETTORE-TROVATO
+                 AND PAGAMENTO-VET OF REC-VETTORE NOT = 0
+                  MOVE SPACES TO DATI-RIGA
+                  MOVE PAGAMENTO-VET OF REC-VETTORE TO PAGAMENTO-VET-ST
+                  STRING "  CONDIZIONI DI PAGAMENTO VETTORE: "
+                         PAGAMENTO-VET-ST
+                             DELIMITED BY SIZE INTO DATI-RIGA
+                  PERFORM CALL-QWPRINT-2 THRU EX-CALL-QWPRINT-2
+                  ADD 1 TO IND-RIGA
+              END-IF
+      *VETTAB*
+063300        PERFORM METTI-TOT THRU EX-METTI-TOT.
 063400 EX-TRATTA-NEG.                                                           
 063500     EXIT.                                                                
 063600*                                                                         
@@ -1041,21 +1114,73 @@
            PERFORM SELECT-ALLOCAZIONI THRU EX-SELECT-ALLOCAZIONI.                                                                         
 079300*     MOVE CMAT-SETTORE OF SETTORE TO NOME-MODELLO  
            IF SQLCODE-MEM-2 = 0
-               MOVE REC-ALLO-CMATSET(1) TO NOME-MODELLO.                        
-079400*     IF W-OK-IMAGE AND                                                    
-079500*          DT-STAMPA OF SETTORE = 0                                        
-079600*         MOVE "  ***  Alloc"  TO C-MAT-DETT                               
-079700*     ELSE                                                                 
-079800         MOVE "  Alloc" TO C-MAT-DETT.                                    
-079900     PERFORM CALL-QWPRINT-2 THRU EX-CALL-QWPRINT-2.                       
+               MOVE REC-ALLO-CMATSET(1) TO NOME-MODELLO.
+079400*     IF W-OK-IMAGE AND
+079500*          DT-STAMPA OF SETTORE = 0
+079600*         MOVE "  ***  Alloc"  TO C-MAT-DETT
+079700*     ELSE
+      *GIACALLO*
+           PERFORM VERIFICA-GIAC-ALLOC THRU EX-VERIFICA-GIAC-ALLOC.
+           IF ALLO-ECCEDE-GIAC
+               MOVE "  ***  Alloc"  TO C-MAT-DETT
+           ELSE
+      *GIACALLO*
+079800         MOVE "  Alloc" TO C-MAT-DETT.
+079900     PERFORM CALL-QWPRINT-2 THRU EX-CALL-QWPRINT-2.
 080000     ADD 1 TO IND-RIGA.                                                   
 080100*                                                                         
 080200*     IF W-OK-IMAGE AND                                                    
 080300*           DT-STAMPA OF SETTORE = 0                                       
 080400*         PERFORM DATA-ALLOCAZIONE THRU EX-DATA-ALLOCAZIONE.               
-080500 EX-STAMPA-ALLOC.                                                         
-080600     EXIT.                                                                
+080500 EX-STAMPA-ALLOC.
+080600     EXIT.
 080700*
+      *GIACALLO*
+      *     rilegge SITPF per C-MAT/magazzino al momento della stampa
+      *     (non all'atto dell'allocazione) e confronta taglia per
+      *     taglia la giacenza attuale con quanto allocato su questa
+      *     riga DTALLO -- se nel frattempo la giacenza e' scesa sotto
+      *     l'allocato, la riga viene comunque stampata ma segnalata
+      *     con "***", senza toccare SITPF ne' bloccare il resto del DDT
+       VERIFICA-GIAC-ALLOC.
+           MOVE 0 TO TROVATO-SITPF-ALLO ALLO-SUPERA-GIAC.
+           MOVE "C-MAT;"        TO W-NOME-CAMPO.
+           MOVE C-MAT OF MOVMAG TO W-VALORE-CAMPO.
+           MOVE "SITPF;"        TO W-NOME-DATA-SET.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF W-OK-IMAGE
+               PERFORM RICERCA-SITPF-ALLO THRU EX-RICERCA-SITPF-ALLO
+           END-IF.
+           IF SITPF-ALLO-TROVATO
+               PERFORM CONFRONTA-GIAC-ALLO THRU
+                       EX-CONFRONTA-GIAC-ALLO
+                   VARYING I-TG-ALLO FROM 1 BY 1
+                       UNTIL I-TG-ALLO > NTG-NTG OR ALLO-ECCEDE-GIAC
+           ELSE
+               MOVE 1 TO ALLO-SUPERA-GIAC
+           END-IF.
+       EX-VERIFICA-GIAC-ALLOC.
+           EXIT.
+      *
+       RICERCA-SITPF-ALLO.
+           MOVE 5 TO W-MODO.
+           PERFORM TTDBGET THRU EX-TTDBGET
+               UNTIL W-FINE-CATENA OR
+                     MAGAZZINO OF REC-SITPF-ALLO = MAGAZZINO-DDT.
+           IF NOT W-FINE-CATENA
+               MOVE 1 TO TROVATO-SITPF-ALLO
+           END-IF.
+       EX-RICERCA-SITPF-ALLO.
+           EXIT.
+      *
+       CONFRONTA-GIAC-ALLO.
+           IF QTA-TAGLIA OF MOVMAG (I-TG-ALLO) >
+                   QTA-GIAC-PF OF REC-SITPF-ALLO (I-TG-ALLO)
+               MOVE 1 TO ALLO-SUPERA-GIAC
+           END-IF.
+       EX-CONFRONTA-GIAC-ALLO.
+           EXIT.
+      *GIACALLO*
        SELECT-ALLOCAZIONI.
       *
       *NO-DATGE*                                                        inizio
@@ -1079,9 +1204,39 @@
       *NO-DATGE*                                                        inizio
       *     PERFORM S-SET-2 THRU S-SET-2-EX.     
       *NO-DATGE*                                                        FINE
-       EX-SELECT-ALLOCAZIONI.  
-           EXIT.  
-      *  
+       EX-SELECT-ALLOCAZIONI.
+           EXIT.
+      *
+      *VETTAB*
+      *     anagrafica vettore (nome, dicitura di trasporto, condizioni
+      *     di pagamento di default) -- sostituisce la dicitura fissa
+      *     VETTORE-STRADA-STR quando il chiamante passa un CONTO
+      *     vettore valido in CONTO-VETTORE-DDT
+       CERCA-VETTORE.
+           MOVE 0 TO TROVATO-VETTORE.
+           IF CONTO-VETTORE-DDT NOT = 0
+               MOVE "CONTO-VET;"     TO W-NOME-CAMPO
+               MOVE CONTO-VETTORE-DDT TO W-VALORE-CAMPO
+               MOVE "VETTORI;"       TO W-NOME-DATA-SET
+               PERFORM TTDBFIND THRU EX-TTDBFIND
+               IF W-OK-IMAGE
+                   MOVE 5 TO W-MODO
+                   PERFORM TTDBGET THRU EX-TTDBGET
+                   MOVE AREA-REC-SET TO REC-VETTORE
+                   MOVE 1 TO TROVATO-VETTORE
+      *EMAILVET*
+                   IF EMAIL-VET OF REC-VETTORE NOT = SPACES
+                       MOVE 1 TO FLAGS-ROUTINE OF PAR-PRINT
+                       MOVE EMAIL-VET OF REC-VETTORE
+                         TO EMAIL-DEST-PR OF PAR-PRINT
+                   END-IF
+      *EMAILVET*
+               END-IF
+           END-IF.
+       EX-CERCA-VETTORE.
+           EXIT.
+      *VETTAB*
+      *
       *NO-DATGE*                                                        inizio
 020300* S-SET-2.                                                                 
 020400*        EXEC SQL                                                          
@@ -1095,9 +1250,13 @@
 020400        EXEC SQL                                                          
 020500           SET CONNECTION 'DB1'                                           
 020600        END-EXEC.                                                         
-020700 S-SET-1-EX.                                                              
-020800     EXIT.                                                                                  
-080800*                                                                         
+020700 S-SET-1-EX.
+020800     EXIT.
+      *ESTETA*
+       CARICA-NTG.
+           COPY PNTGLOAD.
+      *ESTETA*
+080800*
 080900* DATA-ALLOCAZIONE.                                                        
 081000*     MOVE W-FORMATO-INTERNO TO DT-STAMPA OF SETTORE.                      
 081100*     PERFORM TTUPDATE-S THRU EX-TTUPDATE-S.                               
