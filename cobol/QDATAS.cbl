@@ -2,9 +2,13 @@
 001100 IDENTIFICATION DIVISION.                                                 
 001200 PROGRAM-ID. QDATAS.                                                      
 001300                                                                          
-001310*2000*                                                                    
-001311*     tratta date a 6 cifre                                               
-001320*                                                                         
+001310*2000*
+001311*     tratta date a 6 cifre
+001312*2026* aggiunta FUNZ. = 5 per avere l'anno su 4 cifre (Q-AA-4)
+001313*2026* aggiunta FUNZ. = 6 per il numero seriale dei giorni
+001314*     (Q-GIORNI-SERIALE), utile per verificare l'anzianita' di
+001315*     una data rispetto ad oggi per differenza
+001320*
 001400 ENVIRONMENT DIVISION.                                                    
 001500                                                                          
 001600 DATA DIVISION.                                                           
@@ -74,10 +78,14 @@
 007200                                                                          
 007300 01  Q-DATA-I        PIC S9(8) COMP.                                      
 007400                                                                          
-007410 01 Q-SETTIMANA      PIC S9(4) COMP.                                      
-007420                                                                          
-007500 PROCEDURE DIVISION USING  PAR-DATA  Q-DATA-E  Q-DATA-I                   
-007510                              Q-SETTIMANA.                                
+007410 01 Q-SETTIMANA      PIC S9(4) COMP.
+007420
+007430 01 Q-AA-4           PIC 9(4) COMP.
+007440 01 Q-GIORNI-SERIALE  PIC S9(9) COMP.
+007440
+007500 PROCEDURE DIVISION USING  PAR-DATA  Q-DATA-E  Q-DATA-I
+007510                              Q-SETTIMANA  Q-AA-4
+007520                              Q-GIORNI-SERIALE.
 007600                                                                          
 007700 INIZIO.                                                                  
 007800     MOVE 0 TO Q-STATO.                                                   
@@ -85,8 +93,10 @@
 008000              WHEN 1 PERFORM TRT-1 THRU EX-TRT-1                          
 008100              WHEN 2 PERFORM TRT-2 THRU EX-TRT-2                          
 008200              WHEN 3 PERFORM TRT-3 THRU EX-TRT-3                          
-008300              WHEN 4 PERFORM TRT-4 THRU EX-TRT-4                          
-008400              WHEN OTHER                                                  
+008300              WHEN 4 PERFORM TRT-4 THRU EX-TRT-4
+008310              WHEN 5 PERFORM TRT-5 THRU EX-TRT-5
+008320              WHEN 6 PERFORM TRT-6 THRU EX-TRT-6
+008400              WHEN OTHER
 008500              MOVE -9 TO Q-STATO                                          
 008600     END-EVALUATE.                                                        
 008601     IF Q-FUNZIONE = 1 OR = 2                                             
@@ -162,10 +172,52 @@
 014000             UNTIL Q-GG OF DATA-2X NOT > EL-GG-MESE (IND).                
 014100     MOVE IND TO Q-MM OF DATA-2X.                                         
 014200     MOVE DATA-2 TO Q-DATA-I.                                             
-014300 EX-TRT-4.                                                                
-014400     EXIT.                                                                
-014500                                                                          
-014600 CALC.                                                                    
+014300 EX-TRT-4.
+014400     EXIT.
+014410
+014420 TRT-5.
+014430     IF Q-DATA NOT NUMERIC
+014440             MOVE -4 TO Q-STATO
+014450             GO TO EX-TRT-5.
+014460     IF Q-AA OF Q-DATA <= 50
+014470        COMPUTE Q-AA-4 = 2000 + Q-AA OF Q-DATA
+014480     ELSE
+014490        COMPUTE Q-AA-4 = 1900 + Q-AA OF Q-DATA.
+014495 EX-TRT-5.
+014496     EXIT.
+014497
+014498*2026*
+014499* numero seriale dei giorni (per confronti di anzianita' fra
+014500* date), stessa tecnica di GG-ANNO-0/GIORNI usata in
+014501* CALC-SETTIMANA ma senza il calcolo del giorno della settimana
+014502 TRT-6.
+014503     IF Q-DATA NOT NUMERIC
+014504             MOVE -4 TO Q-STATO
+014505             GO TO EX-TRT-6.
+014506     IF Q-MM OF Q-DATA < 1 OR Q-MM OF Q-DATA > 12
+014507             MOVE -1 TO Q-STATO
+014508             GO TO EX-TRT-6.
+014509     DIVIDE Q-AA OF Q-DATA BY 4 GIVING QUO2 REMAINDER RESTO.
+014510     IF RESTO = 0
+014511             MOVE 29 TO EL-GG-MESE (2)
+014512     ELSE
+014513             MOVE 28 TO EL-GG-MESE (2).
+014514     IF Q-AA OF Q-DATA <= 50
+014515       COMPUTE GG-ANNO-0 = (1999 + Q-AA OF Q-DATA) * 365
+014516                + (1999 + Q-AA OF Q-DATA) / 4
+014517     ELSE
+014518       COMPUTE GG-ANNO-0 = (1899 + Q-AA OF Q-DATA) * 365
+014519                + (1899 + Q-AA OF Q-DATA) / 4.
+014520     MOVE 0 TO GIORNI.
+014521     PERFORM SCORRI-MESI THRU EX-SCORRI-MESI
+014522            VARYING IND FROM 1 BY 1
+014523              UNTIL IND = Q-MM OF Q-DATA.
+014524     ADD Q-GG OF Q-DATA TO GIORNI.
+014525     COMPUTE Q-GIORNI-SERIALE = GG-ANNO-0 + GIORNI.
+014526 EX-TRT-6.
+014527     EXIT.
+014528*2026*
+014600 CALC.
 014700     SUBTRACT EL-GG-MESE (IND) FROM Q-GG OF DATA-2X.                      
 014800     ADD 1 TO IND.                                                        
 014900     IF IND > 12 PERFORM RICALC THRU EX-RICALC.                           
