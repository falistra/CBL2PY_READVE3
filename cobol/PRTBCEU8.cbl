@@ -7,6 +7,19 @@
                         DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *LBLERR*
+           SELECT OPTIONAL FILE-LBLERR ASSIGN TO "LBLERRLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-LE.
+      *LBLERR*
+
+       DATA DIVISION.
+       FILE SECTION.
+      *LBLERR*
+       FD FILE-LBLERR DATA RECORD REC-LBLERR.
+       01 REC-LBLERR            COPY YLBLERR.
+      *LBLERR*
 
        WORKING-STORAGE SECTION.
 
@@ -14,6 +27,12 @@
        01 WK-VAR-NAME          PIC X(100).
        01 WK-VAR-VALUE         PIC X(100).
 
+      *LBLERR*
+       77 CHECK-LE             PIC XX.
+          88 LE-APERTO         VALUES ARE "05", "00".
+       77 WK-TIME-LE           PIC 9(8).
+      *LBLERR*
+
        01  PY-INPUT-REC.
            05  INPUT-VAL-A           PIC X(4).
            05  INPUT-VAL-B           PIC X(35).
@@ -35,6 +54,9 @@
        01 NUM-BOLLA-SCARICO    PIC 9(6).
        01 DIVISA-PRIMO-LETTO   PIC X(4).
        01 DESTINO-USCITA       PIC 9(2).
+       01 C-MAT-LNK            PIC 9(14).
+       01 NEGOZIO-LNK          PIC 9(3).
+       01 STATO-STAMPA-LBL     PIC S9(4) COMP.
 
       * -------------------------------------------------------------- *
 
@@ -44,9 +66,13 @@
                                 DATA-BOLLA-LNK
                                 NUM-BOLLA-SCARICO
                                 DIVISA-PRIMO-LETTO
-                                DESTINO-USCITA.
+                                DESTINO-USCITA
+                                C-MAT-LNK
+                                NEGOZIO-LNK
+                                STATO-STAMPA-LBL.
 
        INIZIO.
+           MOVE 0 TO STATO-STAMPA-LBL.
            MOVE "dd_BARCNEG" TO WK-VAR-NAME.
            MOVE SPACES TO WK-VAR-VALUE.
            DISPLAY WK-VAR-NAME UPON ENVIRONMENT-NAME.
@@ -82,8 +108,32 @@
                                PY-OUTPUT-REC.
 
            IF OUTPUT-VAL-A NOT = 'OK'
-               DISPLAY ' ERRORE STAMPA --' OUTPUT-VAL-B 
-                ' --' OUTPUT-VAL-C UPON SYSERR.
+               DISPLAY ' ERRORE STAMPA --' OUTPUT-VAL-B
+                ' --' OUTPUT-VAL-C UPON SYSERR
+               MOVE -1 TO STATO-STAMPA-LBL
+               PERFORM SCRIVI-LBLERR THRU EX-SCRIVI-LBLERR.
 
        FINE.
            GOBACK.
+
+      *LBLERR*
+      *scrive l'eccezione di stampa etichetta sul file LBLERRLOG, cosi'
+      *che il riepilogo di fine lavoro in READVE3 (STAMPA-DETT-N-G)
+      *possa segnalarla invece di farla scorrere solo a video
+       SCRIVI-LBLERR.
+           OPEN EXTEND FILE-LBLERR.
+           MOVE W-FORMATO-INTERNO TO DATA-LE OF REC-LBLERR.
+           ACCEPT WK-TIME-LE FROM TIME.
+           MOVE WK-TIME-LE (1:6) TO ORA-LE OF REC-LBLERR.
+           MOVE C-MAT-LNK        TO C-MAT-LE OF REC-LBLERR.
+           MOVE NEGOZIO-LNK      TO NEGOZIO-LE OF REC-LBLERR.
+           MOVE DESTINO-USCITA   TO DESTINO-LE OF REC-LBLERR.
+           MOVE SPACES           TO ERRORE-LE OF REC-LBLERR.
+           STRING OUTPUT-VAL-B DELIMITED BY SPACE
+                  ' ' OUTPUT-VAL-C DELIMITED BY SIZE
+             INTO ERRORE-LE OF REC-LBLERR.
+           WRITE REC-LBLERR.
+           CLOSE FILE-LBLERR.
+       EX-SCRIVI-LBLERR.
+           EXIT.
+      *LBLERR*
