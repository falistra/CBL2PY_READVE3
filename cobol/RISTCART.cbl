@@ -0,0 +1,174 @@
+000100*CONTROL SUBPROGRAM
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. RISTCART.
+000310*2026*        09/08/26
+000320*     ristampa cartellini (BARCNEG) di una bolla gia' chiusa, su
+000330*     richiesta di un DDT/lotto/C-MAT, senza toccare MOVMAG ne'
+000340*     SITPF: READVE3 (TRATTA-LETTI) scrive l'etichettatura di
+000350*     ogni bolla outlet (PRIORITA OF REC-INDIRIZZI = 4) su un
+000360*     file con nome ricostruibile (utente + data/numero DDT +
+000370*     mag + negozio), puntato dalla variabile d'ambiente
+000380*     dd_BARCNEG che PRTBCEU8 rilegge per lanciare la stampa;
+000390*     qui si ricostruisce lo stesso nome e si richiama PRTBCEU8
+000400*     sul file gia' presente su disco, senza rigenerarlo.
+000410*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.  HP-3000.
+000800 OBJECT-COMPUTER.  HP-3000.
+000900 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001000 INPUT-OUTPUT SECTION.
+001100*
+001200 DATA DIVISION.
+001300 WORKING-STORAGE SECTION.
+001400*
+001500 01 AREA-REC-SET           PIC X(512).
+001600*
+001700 01 TROVATO-CONFATT        PIC S9(4) COMP.
+001800    88 CONFATT-TROVATO     VALUE 1.
+001900*
+002000 01 DIR-VAR-NAME            PIC X(80).
+002100 01 DIR-VAR-VALUE           PIC X(80).
+002200*
+002300 01 USER-VAR-NAME           PIC X(80).
+002400 01 USER-VAR-VALUE          PIC X(80).
+002500*
+002600 01 FILE-VAR-NAME           PIC X(80).
+002700 01 FILE-VAR-VALUE          PIC X(80).
+002800*
+002810 01 DIVISA-PRIMO-LETTO-RIST PIC X(4).
+002820*
+002900 LINKAGE SECTION.
+003000*
+003100 01 W-COMMON               COPY WCOMMONW.
+003200*EXEC SQL INCLUDE SQLCA END-EXEC.
+003210 01  SQLCA.
+003220     05  SQLCAID              PIC X(8).
+003230     05  SQLCABC              PIC S9(9) COMP SYNC.
+003240     05  SQLCODE              PIC S9(9) COMP SYNC.
+003250     05  SQLERRM.
+003260         49  SQLERRML         PIC S9(9) COMP SYNC.
+003270         49  SQLERRMC         PIC X(256).
+003280     05  SQLERRP              PIC X(8).
+003290     05  SQLERRD OCCURS 6     PIC S9(9) COMP SYNC.
+003291     05  SQLWARN.
+003292         10  SQLWARN0         PIC X(1).
+003293         10  SQLWARN1         PIC X(1).
+003294         10  SQLWARN2         PIC X(1).
+003295         10  SQLWARN3         PIC X(1).
+003296         10  SQLWARN4         PIC X(1).
+003297         10  SQLWARN5         PIC X(1).
+003298         10  SQLWARN6         PIC X(1).
+003299         10  SQLWARN7         PIC X(1).
+003301     05  SQLEXT1              PIC X(4).
+003302     05  SQLEXT2              PIC X(4).
+003300*
+003400 01 REC-CONFATT            COPY YCONFAT.
+003500*
+003600 01 AA-MM-GG-DDT-LNK       PIC 9(6).
+003700 01 NUMERO-DDT-LNK         PIC 9(6).
+003800 01 CONTO-LNK              PIC 9(8).
+003900 01 MAG-INPUT-LNK          PIC 999.
+004000 01 NEG-IN-LNK             PIC 999.
+004100 01 DESTINO-USCITA-LNK     PIC 9(2).
+004200 01 C-MAT-LNK              PIC 9(14).
+004300 01 STATO-STAMPA-LBL       PIC S9(4) COMP.
+004400*
+004500*PAGE
+004600 PROCEDURE DIVISION  USING W-COMMON
+004700                           SQLCA
+004800                           AA-MM-GG-DDT-LNK
+004900                           NUMERO-DDT-LNK
+005000                           CONTO-LNK
+005100                           MAG-INPUT-LNK
+005200                           NEG-IN-LNK
+005300                           DESTINO-USCITA-LNK
+005400                           C-MAT-LNK
+005500                           STATO-STAMPA-LBL.
+005600 INIZIO.
+005700     MOVE 0 TO STATO-STAMPA-LBL
+005800               TROVATO-CONFATT.
+005900     PERFORM CERCA-CONFATT THRU EX-CERCA-CONFATT.
+006000     IF CONFATT-TROVATO
+006100         PERFORM COSTRUISCI-DD-BARCNEG THRU
+006200                 EX-COSTRUISCI-DD-BARCNEG
+006300         PERFORM STAMPA-CARTELLINI THRU EX-STAMPA-CARTELLINI
+006400     ELSE
+006500         DISPLAY "RISTCART - conto inesistente " CONTO-LNK
+006600             UPON SYSERR
+006700         MOVE -1 TO STATO-STAMPA-LBL
+006800     END-IF.
+006900 FINE.
+007000     EXIT PROGRAM.
+007100*
+007200*
+007300 CERCA-CONFATT.
+007400     MOVE "CONTO;"      TO W-NOME-CAMPO.
+007500     MOVE CONTO-LNK     TO W-VALORE-CAMPO-W.
+007600     MOVE "CONFATT;"    TO W-NOME-DATA-SET.
+007700     PERFORM TTDBFIND THRU EX-TTDBFIND.
+007800     IF W-OK-IMAGE
+007900         MOVE 5 TO W-MODO
+008000         PERFORM TTDBGET THRU EX-TTDBGET
+008100         IF W-OK-IMAGE
+008200             MOVE AREA-REC-SET TO REC-CONFATT
+008300             MOVE 1 TO TROVATO-CONFATT
+008400         END-IF
+008500     END-IF.
+008600 EX-CERCA-CONFATT.
+008700     EXIT.
+008800*
+008900*
+009000 TTDBFIND.
+009100              COPY PDBFIND.
+009200*
+009300*
+009400 TTDBGET.
+009500              COPY PDBGET.
+009600*
+009700*
+009800*     ricostruisce, senza riscriverlo, il nome del file BARCNEG
+009900*     gia' prodotto a suo tempo da READVE3 (TRATTA-LETTI) per
+010000*     questa bolla outlet -- stessa formula: utente + "_BC" +
+010100*     data/numero DDT + mag + negozio + "_B"
+010200 COSTRUISCI-DD-BARCNEG.
+010300     MOVE SPACE               TO USER-VAR-VALUE.
+010400     MOVE "RETIS_UTENTE"      TO USER-VAR-NAME.
+010500     DISPLAY USER-VAR-NAME UPON ENVIRONMENT-NAME.
+010600     ACCEPT USER-VAR-VALUE FROM ENVIRONMENT-VALUE.
+010700*
+010800     MOVE "dd_BARCNEG"        TO FILE-VAR-NAME.
+010900     MOVE SPACES              TO FILE-VAR-VALUE.
+011000     STRING
+011100          USER-VAR-VALUE DELIMITED BY SPACE
+011200          "_BC" DELIMITED BY SIZE
+011300          "_" AA-MM-GG-DDT-LNK NUMERO-DDT-LNK
+011400          "_" MAG-INPUT-LNK "_" NEG-IN-LNK
+011500          "_B"
+011600                     DELIMITED BY SIZE
+011700             INTO FILE-VAR-VALUE.
+011800     DISPLAY FILE-VAR-NAME  UPON ENVIRONMENT-NAME.
+011900     DISPLAY FILE-VAR-VALUE UPON ENVIRONMENT-VALUE.
+012000 EX-COSTRUISCI-DD-BARCNEG.
+012100     EXIT.
+012200*
+012300*
+012400*     richiama la stessa stampa etichette di READVE3: PRTBCEU8
+012500*     rilegge dd_BARCNEG e rimanda il file gia' su disco al
+012600*     lancio di stampa, senza alcun aggiornamento di MOVMAG o
+012700*     SITPF
+012800 STAMPA-CARTELLINI.
+012900     MOVE DIVISA OF REC-CONFATT TO DIVISA-PRIMO-LETTO-RIST.
+013000     CANCEL "PRTBCEU8".
+013100     CALL "PRTBCEU8" USING W-COMMON
+013200                           SQLCA
+013300                           REC-CONFATT
+013400                           AA-MM-GG-DDT-LNK
+013500                           NUMERO-DDT-LNK
+013600                           DIVISA-PRIMO-LETTO-RIST
+013700                           DESTINO-USCITA-LNK
+013800                           C-MAT-LNK
+013900                           NEG-IN-LNK
+014000                           STATO-STAMPA-LBL.
+014100 EX-STAMPA-CARTELLINI.
+014200     EXIT.
