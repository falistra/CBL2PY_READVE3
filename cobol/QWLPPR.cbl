@@ -61,6 +61,54 @@
            SELECT OPTIONAL FILOUT15 ASSIGN TO  FILE-OUT15
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS CHECK-FILE-15.
+           SELECT OPTIONAL FILOUT16 ASSIGN TO  FILE-OUT16
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-16.
+           SELECT OPTIONAL FILOUT17 ASSIGN TO  FILE-OUT17
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-17.
+           SELECT OPTIONAL FILOUT18 ASSIGN TO  FILE-OUT18
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-18.
+           SELECT OPTIONAL FILOUT19 ASSIGN TO  FILE-OUT19
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-19.
+           SELECT OPTIONAL FILOUT20 ASSIGN TO  FILE-OUT20
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-20.
+           SELECT OPTIONAL FILOUT21 ASSIGN TO  FILE-OUT21
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-21.
+           SELECT OPTIONAL FILOUT22 ASSIGN TO  FILE-OUT22
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-22.
+           SELECT OPTIONAL FILOUT23 ASSIGN TO  FILE-OUT23
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-23.
+           SELECT OPTIONAL FILOUT24 ASSIGN TO  FILE-OUT24
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-24.
+           SELECT OPTIONAL FILOUT25 ASSIGN TO  FILE-OUT25
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-25.
+           SELECT OPTIONAL FILOUT26 ASSIGN TO  FILE-OUT26
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-26.
+           SELECT OPTIONAL FILOUT27 ASSIGN TO  FILE-OUT27
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-27.
+           SELECT OPTIONAL FILOUT28 ASSIGN TO  FILE-OUT28
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-28.
+           SELECT OPTIONAL FILOUT29 ASSIGN TO  FILE-OUT29
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-29.
+           SELECT OPTIONAL FILOUT30 ASSIGN TO  FILE-OUT30
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-30.
+           SELECT OPTIONAL FILOUT31 ASSIGN TO  FILE-OUT31
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECK-FILE-31.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -112,6 +160,54 @@
        FD  FILOUT15.
        01 REC-OUT15.
           05 FILLER               PIC X(324).
+       FD  FILOUT16.
+       01 REC-OUT16.
+          05 FILLER               PIC X(324).
+       FD  FILOUT17.
+       01 REC-OUT17.
+          05 FILLER               PIC X(324).
+       FD  FILOUT18.
+       01 REC-OUT18.
+          05 FILLER               PIC X(324).
+       FD  FILOUT19.
+       01 REC-OUT19.
+          05 FILLER               PIC X(324).
+       FD  FILOUT20.
+       01 REC-OUT20.
+          05 FILLER               PIC X(324).
+       FD  FILOUT21.
+       01 REC-OUT21.
+          05 FILLER               PIC X(324).
+       FD  FILOUT22.
+       01 REC-OUT22.
+          05 FILLER               PIC X(324).
+       FD  FILOUT23.
+       01 REC-OUT23.
+          05 FILLER               PIC X(324).
+       FD  FILOUT24.
+       01 REC-OUT24.
+          05 FILLER               PIC X(324).
+       FD  FILOUT25.
+       01 REC-OUT25.
+          05 FILLER               PIC X(324).
+       FD  FILOUT26.
+       01 REC-OUT26.
+          05 FILLER               PIC X(324).
+       FD  FILOUT27.
+       01 REC-OUT27.
+          05 FILLER               PIC X(324).
+       FD  FILOUT28.
+       01 REC-OUT28.
+          05 FILLER               PIC X(324).
+       FD  FILOUT29.
+       01 REC-OUT29.
+          05 FILLER               PIC X(324).
+       FD  FILOUT30.
+       01 REC-OUT30.
+          05 FILLER               PIC X(324).
+       FD  FILOUT31.
+       01 REC-OUT31.
+          05 FILLER               PIC X(324).
       *
        WORKING-STORAGE SECTION.
       *
@@ -135,6 +231,22 @@
         05 RIGA-CR13                          PIC S9(4) COMP.
         05 RIGA-CR14                          PIC S9(4) COMP.
         05 RIGA-CR15                          PIC S9(4) COMP.
+        05 RIGA-CR16                          PIC S9(4) COMP.
+        05 RIGA-CR17                          PIC S9(4) COMP.
+        05 RIGA-CR18                          PIC S9(4) COMP.
+        05 RIGA-CR19                          PIC S9(4) COMP.
+        05 RIGA-CR20                          PIC S9(4) COMP.
+        05 RIGA-CR21                          PIC S9(4) COMP.
+        05 RIGA-CR22                          PIC S9(4) COMP.
+        05 RIGA-CR23                          PIC S9(4) COMP.
+        05 RIGA-CR24                          PIC S9(4) COMP.
+        05 RIGA-CR25                          PIC S9(4) COMP.
+        05 RIGA-CR26                          PIC S9(4) COMP.
+        05 RIGA-CR27                          PIC S9(4) COMP.
+        05 RIGA-CR28                          PIC S9(4) COMP.
+        05 RIGA-CR29                          PIC S9(4) COMP.
+        05 RIGA-CR30                          PIC S9(4) COMP.
+        05 RIGA-CR31                          PIC S9(4) COMP.
         05 CONTROLLO                          PIC S9(4) COMP.
         05 WS-IND                             PIC S9(4) COMP.
         05 WS-IND-TABULATO                    PIC 9.
@@ -244,13 +356,128 @@
          10 STAT-KEY-2-215-BINARY
             REDEFINES STAT-KEY-2-215 PIC 99 COMP-X.
         05 CHECK-FILE-15N REDEFINES CHECK-FILE-15 PIC 99.
+        05 FILE-OUT16                         PIC X(80).
+        05  CHECK-FILE-16.
+         10 STAT-KEY-2-116                    PIC X.
+         10 STAT-KEY-2-216                    PIC X.
+         10 STAT-KEY-2-216-BINARY
+            REDEFINES STAT-KEY-2-216 PIC 99 COMP-X.
+        05 CHECK-FILE-16N REDEFINES CHECK-FILE-16 PIC 99.
+        05 FILE-OUT17                         PIC X(80).
+        05  CHECK-FILE-17.
+         10 STAT-KEY-2-117                    PIC X.
+         10 STAT-KEY-2-217                    PIC X.
+         10 STAT-KEY-2-217-BINARY
+            REDEFINES STAT-KEY-2-217 PIC 99 COMP-X.
+        05 CHECK-FILE-17N REDEFINES CHECK-FILE-17 PIC 99.
+        05 FILE-OUT18                         PIC X(80).
+        05  CHECK-FILE-18.
+         10 STAT-KEY-2-118                    PIC X.
+         10 STAT-KEY-2-218                    PIC X.
+         10 STAT-KEY-2-218-BINARY
+            REDEFINES STAT-KEY-2-218 PIC 99 COMP-X.
+        05 CHECK-FILE-18N REDEFINES CHECK-FILE-18 PIC 99.
+        05 FILE-OUT19                         PIC X(80).
+        05  CHECK-FILE-19.
+         10 STAT-KEY-2-119                    PIC X.
+         10 STAT-KEY-2-219                    PIC X.
+         10 STAT-KEY-2-219-BINARY
+            REDEFINES STAT-KEY-2-219 PIC 99 COMP-X.
+        05 CHECK-FILE-19N REDEFINES CHECK-FILE-19 PIC 99.
+        05 FILE-OUT20                         PIC X(80).
+        05  CHECK-FILE-20.
+         10 STAT-KEY-2-120                    PIC X.
+         10 STAT-KEY-2-220                    PIC X.
+         10 STAT-KEY-2-220-BINARY
+            REDEFINES STAT-KEY-2-220 PIC 99 COMP-X.
+        05 CHECK-FILE-20N REDEFINES CHECK-FILE-20 PIC 99.
+        05 FILE-OUT21                         PIC X(80).
+        05  CHECK-FILE-21.
+         10 STAT-KEY-2-121                    PIC X.
+         10 STAT-KEY-2-221                    PIC X.
+         10 STAT-KEY-2-221-BINARY
+            REDEFINES STAT-KEY-2-221 PIC 99 COMP-X.
+        05 CHECK-FILE-21N REDEFINES CHECK-FILE-21 PIC 99.
+        05 FILE-OUT22                         PIC X(80).
+        05  CHECK-FILE-22.
+         10 STAT-KEY-2-122                    PIC X.
+         10 STAT-KEY-2-222                    PIC X.
+         10 STAT-KEY-2-222-BINARY
+            REDEFINES STAT-KEY-2-222 PIC 99 COMP-X.
+        05 CHECK-FILE-22N REDEFINES CHECK-FILE-22 PIC 99.
+        05 FILE-OUT23                         PIC X(80).
+        05  CHECK-FILE-23.
+         10 STAT-KEY-2-123                    PIC X.
+         10 STAT-KEY-2-223                    PIC X.
+         10 STAT-KEY-2-223-BINARY
+            REDEFINES STAT-KEY-2-223 PIC 99 COMP-X.
+        05 CHECK-FILE-23N REDEFINES CHECK-FILE-23 PIC 99.
+        05 FILE-OUT24                         PIC X(80).
+        05  CHECK-FILE-24.
+         10 STAT-KEY-2-124                    PIC X.
+         10 STAT-KEY-2-224                    PIC X.
+         10 STAT-KEY-2-224-BINARY
+            REDEFINES STAT-KEY-2-224 PIC 99 COMP-X.
+        05 CHECK-FILE-24N REDEFINES CHECK-FILE-24 PIC 99.
+        05 FILE-OUT25                         PIC X(80).
+        05  CHECK-FILE-25.
+         10 STAT-KEY-2-125                    PIC X.
+         10 STAT-KEY-2-225                    PIC X.
+         10 STAT-KEY-2-225-BINARY
+            REDEFINES STAT-KEY-2-225 PIC 99 COMP-X.
+        05 CHECK-FILE-25N REDEFINES CHECK-FILE-25 PIC 99.
+        05 FILE-OUT26                         PIC X(80).
+        05  CHECK-FILE-26.
+         10 STAT-KEY-2-126                    PIC X.
+         10 STAT-KEY-2-226                    PIC X.
+         10 STAT-KEY-2-226-BINARY
+            REDEFINES STAT-KEY-2-226 PIC 99 COMP-X.
+        05 CHECK-FILE-26N REDEFINES CHECK-FILE-26 PIC 99.
+        05 FILE-OUT27                         PIC X(80).
+        05  CHECK-FILE-27.
+         10 STAT-KEY-2-127                    PIC X.
+         10 STAT-KEY-2-227                    PIC X.
+         10 STAT-KEY-2-227-BINARY
+            REDEFINES STAT-KEY-2-227 PIC 99 COMP-X.
+        05 CHECK-FILE-27N REDEFINES CHECK-FILE-27 PIC 99.
+        05 FILE-OUT28                         PIC X(80).
+        05  CHECK-FILE-28.
+         10 STAT-KEY-2-128                    PIC X.
+         10 STAT-KEY-2-228                    PIC X.
+         10 STAT-KEY-2-228-BINARY
+            REDEFINES STAT-KEY-2-228 PIC 99 COMP-X.
+        05 CHECK-FILE-28N REDEFINES CHECK-FILE-28 PIC 99.
+        05 FILE-OUT29                         PIC X(80).
+        05  CHECK-FILE-29.
+         10 STAT-KEY-2-129                    PIC X.
+         10 STAT-KEY-2-229                    PIC X.
+         10 STAT-KEY-2-229-BINARY
+            REDEFINES STAT-KEY-2-229 PIC 99 COMP-X.
+        05 CHECK-FILE-29N REDEFINES CHECK-FILE-29 PIC 99.
+        05 FILE-OUT30                         PIC X(80).
+        05  CHECK-FILE-30.
+         10 STAT-KEY-2-130                    PIC X.
+         10 STAT-KEY-2-230                    PIC X.
+         10 STAT-KEY-2-230-BINARY
+            REDEFINES STAT-KEY-2-230 PIC 99 COMP-X.
+        05 CHECK-FILE-30N REDEFINES CHECK-FILE-30 PIC 99.
+        05 FILE-OUT31                         PIC X(80).
+        05  CHECK-FILE-31.
+         10 STAT-KEY-2-131                    PIC X.
+         10 STAT-KEY-2-231                    PIC X.
+         10 STAT-KEY-2-231-BINARY
+            REDEFINES STAT-KEY-2-231 PIC 99 COMP-X.
+        05 CHECK-FILE-31N REDEFINES CHECK-FILE-31 PIC 99.
       *
       *
-       01 N-MAX-FIL      PIC S9(4) COMP VALUE 15.
+      *stz* ceiling portato da 16 (0-15) a 32 (0-31) destinazioni di
+      *stz* stampa: casse, etichettatrici e stampanti ufficio sono
+      *stz* ormai piu' di 16 per punto vendita
+       01 N-MAX-FIL      PIC S9(4) COMP VALUE 31.
        01 IND-FIL        PIC S9(4) COMP.
       *
        01 TABELLA-FIL.
-         05 FILLER                  OCCURS 15.
+         05 FILLER                  OCCURS 31.
            10 NOMEFILE-FIL   PIC X(12) VALUE SPACES.
            10 TABULATO-FIL   PIC 9     VALUE ZEROS.
       *
@@ -451,6 +678,86 @@
                  IF CHECK-FILE-15 <> '00'
                     MOVE -2 TO STATO OF PAR-PRINT
                  END-IF
+             WHEN WS-IND = 16
+                 CLOSE FILOUT16
+                 IF CHECK-FILE-16 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 17
+                 CLOSE FILOUT17
+                 IF CHECK-FILE-17 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 18
+                 CLOSE FILOUT18
+                 IF CHECK-FILE-18 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 19
+                 CLOSE FILOUT19
+                 IF CHECK-FILE-19 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 20
+                 CLOSE FILOUT20
+                 IF CHECK-FILE-20 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 21
+                 CLOSE FILOUT21
+                 IF CHECK-FILE-21 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 22
+                 CLOSE FILOUT22
+                 IF CHECK-FILE-22 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 23
+                 CLOSE FILOUT23
+                 IF CHECK-FILE-23 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 24
+                 CLOSE FILOUT24
+                 IF CHECK-FILE-24 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 25
+                 CLOSE FILOUT25
+                 IF CHECK-FILE-25 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 26
+                 CLOSE FILOUT26
+                 IF CHECK-FILE-26 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 27
+                 CLOSE FILOUT27
+                 IF CHECK-FILE-27 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 28
+                 CLOSE FILOUT28
+                 IF CHECK-FILE-28 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 29
+                 CLOSE FILOUT29
+                 IF CHECK-FILE-29 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 30
+                 CLOSE FILOUT30
+                 IF CHECK-FILE-30 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
+             WHEN WS-IND = 31
+                 CLOSE FILOUT31
+                 IF CHECK-FILE-31 <> '00'
+                    MOVE -2 TO STATO OF PAR-PRINT
+                 END-IF
            END-EVALUATE.
        EX-CHIUDI-FILE.
            EXIT.
@@ -718,6 +1025,246 @@
                         MOVE -1 TO STATO
                      END-IF
                   END-IF
+               WHEN WS-IND = 16
+                  MOVE SPACE  TO FILE-OUT16
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT16
+                  OPEN EXTEND  FILOUT16
+                  IF CHECK-FILE-16 <> '00'
+                     IF CHECK-FILE-16 = '05'
+                        MOVE '00' TO CHECK-FILE-16
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 17
+                  MOVE SPACE  TO FILE-OUT17
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT17
+                  OPEN EXTEND  FILOUT17
+                  IF CHECK-FILE-17 <> '00'
+                     IF CHECK-FILE-17 = '05'
+                        MOVE '00' TO CHECK-FILE-17
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 18
+                  MOVE SPACE  TO FILE-OUT18
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT18
+                  OPEN EXTEND  FILOUT18
+                  IF CHECK-FILE-18 <> '00'
+                     IF CHECK-FILE-18 = '05'
+                        MOVE '00' TO CHECK-FILE-18
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 19
+                  MOVE SPACE  TO FILE-OUT19
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT19
+                  OPEN EXTEND  FILOUT19
+                  IF CHECK-FILE-19 <> '00'
+                     IF CHECK-FILE-19 = '05'
+                        MOVE '00' TO CHECK-FILE-19
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 20
+                  MOVE SPACE  TO FILE-OUT20
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT20
+                  OPEN EXTEND  FILOUT20
+                  IF CHECK-FILE-20 <> '00'
+                     IF CHECK-FILE-20 = '05'
+                        MOVE '00' TO CHECK-FILE-20
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 21
+                  MOVE SPACE  TO FILE-OUT21
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT21
+                  OPEN EXTEND  FILOUT21
+                  IF CHECK-FILE-21 <> '00'
+                     IF CHECK-FILE-21 = '05'
+                        MOVE '00' TO CHECK-FILE-21
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 22
+                  MOVE SPACE  TO FILE-OUT22
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT22
+                  OPEN EXTEND  FILOUT22
+                  IF CHECK-FILE-22 <> '00'
+                     IF CHECK-FILE-22 = '05'
+                        MOVE '00' TO CHECK-FILE-22
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 23
+                  MOVE SPACE  TO FILE-OUT23
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT23
+                  OPEN EXTEND  FILOUT23
+                  IF CHECK-FILE-23 <> '00'
+                     IF CHECK-FILE-23 = '05'
+                        MOVE '00' TO CHECK-FILE-23
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 24
+                  MOVE SPACE  TO FILE-OUT24
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT24
+                  OPEN EXTEND  FILOUT24
+                  IF CHECK-FILE-24 <> '00'
+                     IF CHECK-FILE-24 = '05'
+                        MOVE '00' TO CHECK-FILE-24
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 25
+                  MOVE SPACE  TO FILE-OUT25
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT25
+                  OPEN EXTEND  FILOUT25
+                  IF CHECK-FILE-25 <> '00'
+                     IF CHECK-FILE-25 = '05'
+                        MOVE '00' TO CHECK-FILE-25
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 26
+                  MOVE SPACE  TO FILE-OUT26
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT26
+                  OPEN EXTEND  FILOUT26
+                  IF CHECK-FILE-26 <> '00'
+                     IF CHECK-FILE-26 = '05'
+                        MOVE '00' TO CHECK-FILE-26
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 27
+                  MOVE SPACE  TO FILE-OUT27
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT27
+                  OPEN EXTEND  FILOUT27
+                  IF CHECK-FILE-27 <> '00'
+                     IF CHECK-FILE-27 = '05'
+                        MOVE '00' TO CHECK-FILE-27
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 28
+                  MOVE SPACE  TO FILE-OUT28
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT28
+                  OPEN EXTEND  FILOUT28
+                  IF CHECK-FILE-28 <> '00'
+                     IF CHECK-FILE-28 = '05'
+                        MOVE '00' TO CHECK-FILE-28
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 29
+                  MOVE SPACE  TO FILE-OUT29
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT29
+                  OPEN EXTEND  FILOUT29
+                  IF CHECK-FILE-29 <> '00'
+                     IF CHECK-FILE-29 = '05'
+                        MOVE '00' TO CHECK-FILE-29
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 30
+                  MOVE SPACE  TO FILE-OUT30
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT30
+                  OPEN EXTEND  FILOUT30
+                  IF CHECK-FILE-30 <> '00'
+                     IF CHECK-FILE-30 = '05'
+                        MOVE '00' TO CHECK-FILE-30
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
+               WHEN WS-IND = 31
+                  MOVE SPACE  TO FILE-OUT31
+                  STRING SI-DIRECTORY DELIMITED BY " "
+                        "stampe/" SI-USER DELIMITED BY " " "_"
+                        NOME-FILE "_" WS-IND-TABULATO
+                        DELIMITED BY SPACE INTO FILE-OUT31
+                  OPEN EXTEND  FILOUT31
+                  IF CHECK-FILE-31 <> '00'
+                     IF CHECK-FILE-31 = '05'
+                        MOVE '00' TO CHECK-FILE-31
+                        CONTINUE
+                     ELSE
+                        MOVE -1 TO STATO
+                     END-IF
+                  END-IF
             END-EVALUATE.
        R-APRI-EX.
             EXIT. 
@@ -776,6 +1323,118 @@
              WHEN WS-IND = 15
               MOVE '<<M>>'           TO REC-OUT15
               MOVE DATI-RIGA (1:80)  TO REC-OUT15 (6:)
+             WHEN WS-IND = 16
+              MOVE '<<M>>'           TO REC-OUT16
+              MOVE DATI-RIGA (1:80)  TO REC-OUT16 (6:)
+             WHEN WS-IND = 17
+              MOVE '<<M>>'           TO REC-OUT17
+              MOVE DATI-RIGA (1:80)  TO REC-OUT17 (6:)
+             WHEN WS-IND = 18
+              MOVE '<<M>>'           TO REC-OUT18
+              MOVE DATI-RIGA (1:80)  TO REC-OUT18 (6:)
+             WHEN WS-IND = 19
+              MOVE '<<M>>'           TO REC-OUT19
+              MOVE DATI-RIGA (1:80)  TO REC-OUT19 (6:)
+             WHEN WS-IND = 20
+              MOVE '<<M>>'           TO REC-OUT20
+              MOVE DATI-RIGA (1:80)  TO REC-OUT20 (6:)
+             WHEN WS-IND = 21
+              MOVE '<<M>>'           TO REC-OUT21
+              MOVE DATI-RIGA (1:80)  TO REC-OUT21 (6:)
+             WHEN WS-IND = 22
+              MOVE '<<M>>'           TO REC-OUT22
+              MOVE DATI-RIGA (1:80)  TO REC-OUT22 (6:)
+             WHEN WS-IND = 23
+              MOVE '<<M>>'           TO REC-OUT23
+              MOVE DATI-RIGA (1:80)  TO REC-OUT23 (6:)
+             WHEN WS-IND = 24
+              MOVE '<<M>>'           TO REC-OUT24
+              MOVE DATI-RIGA (1:80)  TO REC-OUT24 (6:)
+             WHEN WS-IND = 25
+              MOVE '<<M>>'           TO REC-OUT25
+              MOVE DATI-RIGA (1:80)  TO REC-OUT25 (6:)
+             WHEN WS-IND = 26
+              MOVE '<<M>>'           TO REC-OUT26
+              MOVE DATI-RIGA (1:80)  TO REC-OUT26 (6:)
+             WHEN WS-IND = 27
+              MOVE '<<M>>'           TO REC-OUT27
+              MOVE DATI-RIGA (1:80)  TO REC-OUT27 (6:)
+             WHEN WS-IND = 28
+              MOVE '<<M>>'           TO REC-OUT28
+              MOVE DATI-RIGA (1:80)  TO REC-OUT28 (6:)
+             WHEN WS-IND = 29
+              MOVE '<<M>>'           TO REC-OUT29
+              MOVE DATI-RIGA (1:80)  TO REC-OUT29 (6:)
+             WHEN WS-IND = 30
+              MOVE '<<M>>'           TO REC-OUT30
+              MOVE DATI-RIGA (1:80)  TO REC-OUT30 (6:)
+             WHEN WS-IND = 31
+              MOVE '<<M>>'           TO REC-OUT31
+              MOVE DATI-RIGA (1:80)  TO REC-OUT31 (6:)
+             WHEN WS-IND = 16
+                MOVE SPACES                TO REC-OUT16
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT16
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 17
+                MOVE SPACES                TO REC-OUT17
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT17
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 18
+                MOVE SPACES                TO REC-OUT18
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT18
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 19
+                MOVE SPACES                TO REC-OUT19
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT19
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 20
+                MOVE SPACES                TO REC-OUT20
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT20
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 21
+                MOVE SPACES                TO REC-OUT21
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT21
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 22
+                MOVE SPACES                TO REC-OUT22
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT22
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 23
+                MOVE SPACES                TO REC-OUT23
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT23
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 24
+                MOVE SPACES                TO REC-OUT24
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT24
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 25
+                MOVE SPACES                TO REC-OUT25
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT25
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 26
+                MOVE SPACES                TO REC-OUT26
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT26
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 27
+                MOVE SPACES                TO REC-OUT27
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT27
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 28
+                MOVE SPACES                TO REC-OUT28
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT28
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 29
+                MOVE SPACES                TO REC-OUT29
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT29
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 30
+                MOVE SPACES                TO REC-OUT30
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT30
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+             WHEN WS-IND = 31
+                MOVE SPACES                TO REC-OUT31
+                MOVE DATI-RIGA (1:LL-RIGA-MEM) TO REC-OUT31
+                PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
            END-EVALUATE.
            PERFORM WRITE-RIGA     THRU WRITE-RIGA-EX.
        R-SCRIVI-M-EX.
@@ -959,6 +1618,166 @@
               IF RIGA-CR15 > N-MAX-RIGHE
                  SUBTRACT N-MAX-RIGHE FROM RIGA-CR15
               END-IF
+             WHEN WS-IND = 16
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT16
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR16 = RIGA-CR16 + NR-RIGA + 1
+              IF RIGA-CR16 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR16
+              END-IF
+             WHEN WS-IND = 17
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT17
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR17 = RIGA-CR17 + NR-RIGA + 1
+              IF RIGA-CR17 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR17
+              END-IF
+             WHEN WS-IND = 18
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT18
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR18 = RIGA-CR18 + NR-RIGA + 1
+              IF RIGA-CR18 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR18
+              END-IF
+             WHEN WS-IND = 19
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT19
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR19 = RIGA-CR19 + NR-RIGA + 1
+              IF RIGA-CR19 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR19
+              END-IF
+             WHEN WS-IND = 20
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT20
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR20 = RIGA-CR20 + NR-RIGA + 1
+              IF RIGA-CR20 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR20
+              END-IF
+             WHEN WS-IND = 21
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT21
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR21 = RIGA-CR21 + NR-RIGA + 1
+              IF RIGA-CR21 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR21
+              END-IF
+             WHEN WS-IND = 22
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT22
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR22 = RIGA-CR22 + NR-RIGA + 1
+              IF RIGA-CR22 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR22
+              END-IF
+             WHEN WS-IND = 23
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT23
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR23 = RIGA-CR23 + NR-RIGA + 1
+              IF RIGA-CR23 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR23
+              END-IF
+             WHEN WS-IND = 24
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT24
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR24 = RIGA-CR24 + NR-RIGA + 1
+              IF RIGA-CR24 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR24
+              END-IF
+             WHEN WS-IND = 25
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT25
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR25 = RIGA-CR25 + NR-RIGA + 1
+              IF RIGA-CR25 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR25
+              END-IF
+             WHEN WS-IND = 26
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT26
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR26 = RIGA-CR26 + NR-RIGA + 1
+              IF RIGA-CR26 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR26
+              END-IF
+             WHEN WS-IND = 27
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT27
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR27 = RIGA-CR27 + NR-RIGA + 1
+              IF RIGA-CR27 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR27
+              END-IF
+             WHEN WS-IND = 28
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT28
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR28 = RIGA-CR28 + NR-RIGA + 1
+              IF RIGA-CR28 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR28
+              END-IF
+             WHEN WS-IND = 29
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT29
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR29 = RIGA-CR29 + NR-RIGA + 1
+              IF RIGA-CR29 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR29
+              END-IF
+             WHEN WS-IND = 30
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT30
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR30 = RIGA-CR30 + NR-RIGA + 1
+              IF RIGA-CR30 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR30
+              END-IF
+             WHEN WS-IND = 31
+              IF NR-RIGA NOT = ZERO
+                 MOVE SPACES            TO REC-OUT31
+                 PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                    NR-RIGA TIMES
+              END-IF
+              COMPUTE RIGA-CR31 = RIGA-CR31 + NR-RIGA + 1
+              IF RIGA-CR31 > N-MAX-RIGHE
+                 SUBTRACT N-MAX-RIGHE FROM RIGA-CR31
+              END-IF
            END-EVALUATE.
        EX-POS-S-LP.
            EXIT.
@@ -1335,6 +2154,294 @@
                       CONTROLLO TIMES
                 END-IF
                 MOVE NR-RIGA        TO RIGA-CR15
+             WHEN WS-IND = 16
+                IF NR-RIGA = RIGA-CR16 OR RIGA-CR16 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR16 AND RIGA-CR16 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR16 - 1
+                   MOVE SPACES           TO REC-OUT16
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT16
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT16
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR16
+             WHEN WS-IND = 17
+                IF NR-RIGA = RIGA-CR17 OR RIGA-CR17 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR17 AND RIGA-CR17 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR17 - 1
+                   MOVE SPACES           TO REC-OUT17
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT17
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT17
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR17
+             WHEN WS-IND = 18
+                IF NR-RIGA = RIGA-CR18 OR RIGA-CR18 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR18 AND RIGA-CR18 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR18 - 1
+                   MOVE SPACES           TO REC-OUT18
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT18
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT18
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR18
+             WHEN WS-IND = 19
+                IF NR-RIGA = RIGA-CR19 OR RIGA-CR19 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR19 AND RIGA-CR19 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR19 - 1
+                   MOVE SPACES           TO REC-OUT19
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT19
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT19
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR19
+             WHEN WS-IND = 20
+                IF NR-RIGA = RIGA-CR20 OR RIGA-CR20 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR20 AND RIGA-CR20 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR20 - 1
+                   MOVE SPACES           TO REC-OUT20
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT20
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT20
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR20
+             WHEN WS-IND = 21
+                IF NR-RIGA = RIGA-CR21 OR RIGA-CR21 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR21 AND RIGA-CR21 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR21 - 1
+                   MOVE SPACES           TO REC-OUT21
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT21
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT21
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR21
+             WHEN WS-IND = 22
+                IF NR-RIGA = RIGA-CR22 OR RIGA-CR22 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR22 AND RIGA-CR22 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR22 - 1
+                   MOVE SPACES           TO REC-OUT22
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT22
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT22
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR22
+             WHEN WS-IND = 23
+                IF NR-RIGA = RIGA-CR23 OR RIGA-CR23 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR23 AND RIGA-CR23 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR23 - 1
+                   MOVE SPACES           TO REC-OUT23
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT23
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT23
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR23
+             WHEN WS-IND = 24
+                IF NR-RIGA = RIGA-CR24 OR RIGA-CR24 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR24 AND RIGA-CR24 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR24 - 1
+                   MOVE SPACES           TO REC-OUT24
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT24
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT24
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR24
+             WHEN WS-IND = 25
+                IF NR-RIGA = RIGA-CR25 OR RIGA-CR25 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR25 AND RIGA-CR25 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR25 - 1
+                   MOVE SPACES           TO REC-OUT25
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT25
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT25
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR25
+             WHEN WS-IND = 26
+                IF NR-RIGA = RIGA-CR26 OR RIGA-CR26 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR26 AND RIGA-CR26 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR26 - 1
+                   MOVE SPACES           TO REC-OUT26
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT26
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT26
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR26
+             WHEN WS-IND = 27
+                IF NR-RIGA = RIGA-CR27 OR RIGA-CR27 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR27 AND RIGA-CR27 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR27 - 1
+                   MOVE SPACES           TO REC-OUT27
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT27
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT27
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR27
+             WHEN WS-IND = 28
+                IF NR-RIGA = RIGA-CR28 OR RIGA-CR28 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR28 AND RIGA-CR28 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR28 - 1
+                   MOVE SPACES           TO REC-OUT28
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT28
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT28
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR28
+             WHEN WS-IND = 29
+                IF NR-RIGA = RIGA-CR29 OR RIGA-CR29 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR29 AND RIGA-CR29 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR29 - 1
+                   MOVE SPACES           TO REC-OUT29
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT29
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT29
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR29
+             WHEN WS-IND = 30
+                IF NR-RIGA = RIGA-CR30 OR RIGA-CR30 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR30 AND RIGA-CR30 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR30 - 1
+                   MOVE SPACES           TO REC-OUT30
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT30
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT30
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR30
+             WHEN WS-IND = 31
+                IF NR-RIGA = RIGA-CR31 OR RIGA-CR31 = ZERO
+                   GO TO EX-POS-P-LP
+                END-IF
+                IF NR-RIGA > RIGA-CR31 AND RIGA-CR31 NOT = ZERO
+                   COMPUTE CONTROLLO = NR-RIGA - RIGA-CR31 - 1
+                   MOVE SPACES           TO REC-OUT31
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                ELSE
+                   COMPUTE CONTROLLO = NR-RIGA
+                   MOVE '<<P>>'          TO REC-OUT31
+                   PERFORM WRITE-RIGA    THRU WRITE-RIGA-EX
+                   MOVE SPACES           TO REC-OUT31
+                   PERFORM WRITE-RIGA   THRU WRITE-RIGA-EX
+                      CONTROLLO TIMES
+                END-IF
+                MOVE NR-RIGA        TO RIGA-CR31
            END-EVALUATE.
        EX-POS-P-LP.
            EXIT.
@@ -1488,6 +2595,86 @@
                 IF CHECK-FILE-15 <> '00'
                    MOVE -2 TO STATO
                 END-IF
+             WHEN WS-IND = 16
+                WRITE REC-OUT16
+                IF CHECK-FILE-16 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 17
+                WRITE REC-OUT17
+                IF CHECK-FILE-17 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 18
+                WRITE REC-OUT18
+                IF CHECK-FILE-18 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 19
+                WRITE REC-OUT19
+                IF CHECK-FILE-19 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 20
+                WRITE REC-OUT20
+                IF CHECK-FILE-20 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 21
+                WRITE REC-OUT21
+                IF CHECK-FILE-21 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 22
+                WRITE REC-OUT22
+                IF CHECK-FILE-22 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 23
+                WRITE REC-OUT23
+                IF CHECK-FILE-23 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 24
+                WRITE REC-OUT24
+                IF CHECK-FILE-24 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 25
+                WRITE REC-OUT25
+                IF CHECK-FILE-25 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 26
+                WRITE REC-OUT26
+                IF CHECK-FILE-26 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 27
+                WRITE REC-OUT27
+                IF CHECK-FILE-27 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 28
+                WRITE REC-OUT28
+                IF CHECK-FILE-28 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 29
+                WRITE REC-OUT29
+                IF CHECK-FILE-29 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 30
+                WRITE REC-OUT30
+                IF CHECK-FILE-30 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
+             WHEN WS-IND = 31
+                WRITE REC-OUT31
+                IF CHECK-FILE-31 <> '00'
+                   MOVE -2 TO STATO
+                END-IF
            END-EVALUATE.
        WRITE-RIGA-EX.
            EXIT.
