@@ -0,0 +1,19 @@
+      *** RECORD DI LOG ERRORI DB (CALL "QDBERROR") - READVE3       ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-ED                   PIC 9(6).
+           05 TG-ED-1                   PIC X.
+           05 ORA-ED                    PIC 9(6).
+           05 TG-ED-2                   PIC X.
+           05 TERMINALE-ED              PIC X(8).
+           05 TG-ED-3                   PIC X.
+           05 DATASET-ED                PIC X(8).
+           05 TG-ED-4                   PIC X.
+           05 INDICE-ED                 PIC S9(4).
+           05 TG-ED-5                   PIC X.
+           05 STATUS-ED                 PIC S9(4).
+      *
+      *CONTROL LIST
+      *
