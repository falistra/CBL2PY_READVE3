@@ -0,0 +1,23 @@
+      *** RECORD DATI STRUTTURATI PENDENTI (SCORRI-TB-SING in READVE3) ***
+      *** stesso contenuto di RIGA-PENDENTI/RIGA-PEND-COM, ma in campi  ***
+      *** distinti invece che formattato per la stampante etichette    ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-PD                   PIC 9(6).
+           05 TG-PD-1                   PIC X.
+           05 TERMINALE-PD              PIC X(8).
+           05 TG-PD-2                   PIC X.
+           05 NUMERO-PD                 PIC 9(6).
+           05 TG-PD-3                   PIC X.
+           05 C-MAT-PD                  PIC 9(15).
+           05 TG-PD-4                   PIC X.
+           05 TAGLIA-PD                 PIC 9(2).
+           05 TG-PD-5                   PIC X.
+           05 NOME-PD                   PIC X(14).
+           05 TG-PD-6                   PIC X.
+           05 PREZZO-PD                 PIC S9(9).
+      *
+      *CONTROL LIST
+      *
