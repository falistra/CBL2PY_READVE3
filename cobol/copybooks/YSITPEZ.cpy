@@ -0,0 +1,15 @@
+      *** REC-SITUAZIONE-PEZZE ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           14   D-SITPEZ.
+           15 RIF-INTERNO                   PIC S9(15) COMP-3.
+           15 NUMERO-RIGA                   PIC S9(4) COMP.
+           15 NR-PEZZA                      PIC S9(7) COMP.
+           15 NR-PEZZA-F                    PIC S9(7) COMP.
+           15 LUNGH-DICHIARATA              PIC S9(9) COMP.
+           15 VAL-REC                       PIC XX.
+      *
+      *CONTROL LIST
+      *
