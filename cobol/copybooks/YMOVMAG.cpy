@@ -0,0 +1,34 @@
+      *************************************
+      * REC MOVIMENTI MAGAZZINO  LL: 96  *
+      *************************************
+                .
+           14   D-MOVMAG.
+           15 RIF-INTERNO                    PIC S9(15) COMP-3.
+           15 NUMERO-RIGA                   PIC S9(4) COMP.
+           15  RIF-ORDINE                    PIC S9(15) COMP-3.
+           15  RIF-BOLLA-FORN                PIC S9(15) COMP-3.
+           15  CLI-FINALE  REDEFINES RIF-BOLLA-FORN
+                            PIC S9(15) COMP-3.
+           15  C-MAT                         PIC S9(15) COMP-3.
+           15  CONTO                        PIC S9(8)  COMP.
+           15  C-OPE                         PIC X(4).
+           15  PREZZO                          PIC S9(9) COMP.
+           15  COSTO-STD                    PIC S9(9) COMP.
+           15  SETTIMANA                    PIC S9(4) COMP.
+           15  FILLER-MOVMAG                PIC S9(4) COMP.
+           15  CATEG-GHELDA REDEFINES FILLER-MOVMAG PIC S9(4) COMP.
+           15  CODICE-PROMO-MOV REDEFINES FILLER-MOVMAG PIC S9(4) COMP.
+           15  MOD-IMPUTAZ                   PIC S9(15) COMP-3.
+           15  DATA-AGG-TRASF-MOV REDEFINES
+                          MOD-IMPUTAZ       PIC S9(15) COMP-3.
+           15  MAGAZZINO                        PIC S9(4) COMP.
+           15  DIVISA                           PIC X(4).
+           15  UN-MIS-FATT                      PIC X(4).
+           15 QTA-TAGLIE.
+            20 QTA-TAGLIA               PIC S9(4) COMP
+               OCCURS 10.
+           15 QUANTITA                        PIC S9(11) COMP-3.
+           15  VAL-REC                           PIC XX.
+      *
+      *CONTROL LIST
+      *
