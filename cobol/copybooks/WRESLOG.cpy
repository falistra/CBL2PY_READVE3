@@ -0,0 +1,29 @@
+      *** RECORD DI LOG ESPORTAZIONI WRITERES (coda di conferma/reinvio) ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-LOG                  PIC 9(6).
+           05 TL-1                      PIC X.
+           05 RIF-INTR-LOG               PIC 9(12).
+           05 TL-2                      PIC X.
+           05 CONTO-CLI-LOG             PIC S9(9).
+           05 TL-3                      PIC X.
+           05 CONTO-DEST-LOG            PIC S9(9).
+           05 TL-4                      PIC X.
+           05 MAGAZZINO-LOG             PIC S9(4).
+           05 TL-5                      PIC X.
+           05 DEST-LOG                  PIC S9(4).
+           05 TL-6                      PIC X.
+           05 DIVISA-LOG                PIC X(4).
+           05 TL-7                      PIC X.
+           05 LISTINO-LOG               PIC 9(4).
+           05 TL-8                      PIC X.
+           05 CAUSALE-LOG               PIC X(4).
+           05 TL-9                      PIC X.
+           05 DATA-CARICO-LOG           PIC 9(6).
+           05 TL-10                     PIC X.
+           05 STATO-LOG                 PIC X(10).
+      *
+      *CONTROL LIST
+      *
