@@ -0,0 +1,4 @@
+      *================================================================
+      * NTGOCCURS - OCCURS clause tied to the NTG-NTG size-range bound
+      *================================================================
+        OCCURS 10.
