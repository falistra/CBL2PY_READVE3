@@ -0,0 +1,40 @@
+      *** REC-CONFAT ***
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *          ***********************************
+      *          *  REC-CONFAT             LL=110  *
+      *          ***********************************
+              15 CONTO                         PIC S9(8) COMP.
+              15 COND-PAG                       PIC S9(15) COMP-3.
+              15 COND-PAGAMENTO REDEFINES COND-PAG.
+               20 CPAG                          PIC S9(5) COMP-3.
+               20 SCPAG                         PIC S9(4) COMP-3.
+               20 GGPAG                         PIC S99 COMP-3.
+              15 SC1                           PIC S9(4) COMP.
+              15 SC2                           PIC S9(4) COMP.
+              15 COD-FISCALE                    PIC X(16).
+              15 COD-IVA                       PIC S9(9) COMP.
+              15 BANCA-APP                      PIC X(36).
+              15 CAUSALE-IVA                   PIC S9(4) COMP.
+              15 DIVISA                         PIC X(4).
+              15 MERCATO                       PIC S9(4) COMP.
+              15 NR-COPIE-FATT                 PIC S9(4) COMP.
+              15 LISTINO                       PIC S9(4) COMP.
+              15 VALIDITA-REC                   PIC XX.
+      *LISTMULTI*
+      *     fino a 3 listini/divise alternativi, selezionabili per
+      *     linea di prodotto (CLASSE-LISTINO = CLASSE dell'articolo),
+      *     per i conti che vendono piu' linee a listini diversi sullo
+      *     stesso conto di fatturazione (es. collezione corrente e
+      *     outlet/stock); CLASSE-LISTINO-VUOTA = slot non usato
+              15 LISTINO-MULTI                  OCCURS 3.
+               20 CLASSE-LISTINO                PIC 99.
+                88 CLASSE-LISTINO-VUOTA         VALUE ZERO.
+               20 LISTINO-LINEA                 PIC S9(4) COMP.
+               20 DIVISA-LINEA                  PIC X(4).
+      *
+      *CONTROL LIST
+      *
+      *
