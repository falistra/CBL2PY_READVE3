@@ -0,0 +1,72 @@
+      *** REC-WRITE ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05  RECORD-11.
+            10 DEST-REC                 PIC S9(4) COMP.
+            10 SOCIETA                  PIC 99.
+            10 C-MAT                    PIC S9(15) COMP-3.
+            10 CLASSE-R                 PIC X(2).
+            10 COD-COMPOS               PIC S9(4) COMP.
+            10 COD-DISEGNO              PIC S9(4) COMP.
+            10 COLLEZIONE               PIC X(4).
+            10 STAGIONE                 PIC S9(4) COMP.
+            10 ANNO                     PIC S9(4) COMP.
+            10 NOME                     PIC X(30).
+            10 PRIMA-TAGLIA             PIC X(3).
+            10 ULTIMA-TAGLIA            PIC X(3).
+            10 INCREMENTO-TAGLIA        PIC S9(4) COMP.
+            10 ALIQ-IVA                 PIC S9(4)V99 COMP-3.
+            10 NUM-PEZZI                PIC S9(4) COMP.
+            10 VALIDITA                 PIC X(1).
+           05  RECORD-12 REDEFINES RECORD-11.
+            10 DEST-REC                 PIC S9(4) COMP.
+            10 SOCIETA                  PIC 99.
+            10 C-MAT                    PIC S9(15) COMP-3.
+            10 TIPO-REC                 PIC S9(4) COMP.
+            10 VARIANTE                 PIC X(4).
+            10 COD-COLORE               PIC X(6).
+           05  RECORD-13 REDEFINES RECORD-11.
+            10 DEST-REC                 PIC S9(4) COMP.
+            10 SOCIETA                  PIC 99.
+            10 C-MAT                    PIC S9(15) COMP-3.
+            10 TIPO-TESSUTO             PIC X(1).
+            10 NUM-PEZZO                PIC S9(4) COMP.
+            10 PROGR                    PIC S9(4) COMP.
+           05  RECORD-15-16 REDEFINES RECORD-11.
+            10 DEST-REC                 PIC S9(4) COMP.
+            10 SOCIETA                  PIC 99.
+            10 C-MAT                    PIC S9(15) COMP-3.
+            10 LISTINO                  PIC 9(4).
+            10 VALUTA                   PIC X(4).
+            10 PREZZO-LIRE              PIC S9(9) COMP.
+            10 PREZZO-VALUTA            PIC S9(9) COMP.
+            10 NUM-DEC-PRZ              PIC S9(4) COMP.
+            10 NUM-DEC-CNTR-PRZ         PIC S9(4) COMP.
+           05  RECORD-21-22-23-24 REDEFINES RECORD-11.
+            10 DEST-REC                 PIC S9(4) COMP.
+            10 SOCIETA                  PIC 99.
+            10 C-MAT                    PIC S9(15) COMP-3.
+            10 TIPO-MOV                 PIC X(1).
+            10 MAGAZZINO                PIC X(2).
+            10 MAG-PARTENZA-MX          PIC S9(4) COMP.
+            10 COD-ANNULLO              PIC S9(4) COMP.
+            10 DATA-FATTURA             PIC S9(8) COMP.
+            10 NUM-FATTURA              PIC S9(8) COMP.
+            10 COD-RIASSORTIMENTO       PIC X(1).
+            10 CODICE-MAXIMA            PIC S9(9) COMP.
+            10 NUM-ORD-CAR              PIC 9(6).
+            10 LISTINO-ACQ              PIC 9(4).
+            10 LISTINO-VEND             PIC 9(4).
+            10 VALUTA-ACQ               PIC X(4).
+            10 VALUTA-VEND              PIC X(4).
+            10 COSTO-EFF-LIRE           PIC S9(9) COMP.
+            10 COSTO-EFF-VALUTA         PIC S9(9) COMP.
+            10 NUM-DEC-PRZ              PIC S9(4) COMP.
+            10 NUM-DEC-CNTR-PRZ         PIC S9(4) COMP.
+            10 DIECI-TG                 PIC S9(4) COMP
+               OCCURS 10.
+      *
+      *CONTROL LIST
+      *
