@@ -0,0 +1,16 @@
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+         05  Q-PARAMETRI-GEN.
+          10  Q-STATO              PIC S9(4)    COMP.
+          10  Q-FUNZIONE           PIC  9(4)    COMP.
+          10  Q-PARAMETRO-2        PIC  9(4)    COMP.
+          10  Q-PARAMETRO-3        PIC  9(4)    COMP.
+          10  Q-PARAMETRO-4        PIC  9(4)    COMP.
+          10  Q-PARAMETRO-5        PIC  9(4)    COMP.
+          10  Q-PARAMETRO-6        PIC  9(4)    COMP.
+          10  Q-PARAMETRO-7        PIC  XX.
+          10  FILLER               PIC  XX.
+      *
+      *CONTROL LIST
