@@ -0,0 +1,22 @@
+      *** REC-VETTORE ***
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *          ***********************************
+      *          *  REC-VETTORE            LL=128  *
+      *          *  anagrafica vettori/corrieri,   *
+      *          *  chiave CONTO-VET                *
+      *          ***********************************
+              15 CONTO-VET                     PIC S9(8) COMP.
+              15 NOME-VET                      PIC X(40).
+              15 TESTO-VET                     PIC X(72).
+              15 PAGAMENTO-VET                 PIC S9(4) COMP.
+              15 VALIDITA-VET                  PIC XX.
+      *EMAILVET*
+              15 EMAIL-VET                     PIC X(60).
+      *EMAILVET*
+      *
+      *CONTROL LIST
+      *
+      *
