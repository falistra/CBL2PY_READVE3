@@ -0,0 +1,21 @@
+      *** RECORD DI LOG STORNI (TRATTA-STORNO in READVE3) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-SN                   PIC 9(6).
+           05 TG-SN-1                   PIC X.
+           05 TERMINALE-SN              PIC X(8).
+           05 TG-SN-2                   PIC X.
+           05 TIPO-SN                   PIC X(7).
+           05 TG-SN-3                   PIC X.
+           05 C-MAT-SN                  PIC 9(15).
+           05 TG-SN-4                   PIC X.
+           05 TAGLIA-SN                 PIC 9(2).
+           05 TG-SN-5                   PIC X.
+           05 PREZZO-SN                 PIC S9(9).
+           05 TG-SN-6                   PIC X.
+           05 QTA-SN                    PIC 9(4).
+      *
+      *CONTROL LIST
+      *
