@@ -0,0 +1,14 @@
+      *                                ******************************
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+         05 QD-PARAMETRI.
+          10 QD-STATO               PIC S9(4) COMP.
+          10 QD-NR-DEC              PIC  9(4) COMP.
+          10 QD-LL-A                PIC  9(4) COMP.
+          10 QD-LL-B                PIC  9(4) COMP.
+          10 FILLER                 PIC  X(8).
+      *
+      *CONTROL LIST
+      *
