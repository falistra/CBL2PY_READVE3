@@ -0,0 +1,12 @@
+      *** REC-ANAGRAFICA-MATERIALI-CLASSI ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           10 C-MAT                     PIC S9(15) COMP-3.
+           10 CLASSE-ABB                PIC X(3).
+           10 DESC-CL-C-MAT             PIC X(21).
+           10 VALID-REC                 PIC XX.
+      *
+      *CONTROL LIST
+      *
