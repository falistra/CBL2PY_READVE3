@@ -0,0 +1,30 @@
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *          ***********************************
+      *          *  REC-PARAMDT            LL=150  *
+      *          ***********************************
+         10   ENTRY-PARAM-DETAIL.
+          15  C-AZIENDA                   PIC 9(4)  COMP.
+          15  TIPO-PARAMETRI              PIC 9(4) COMP.
+            88  P-ANAGRAFICI              VALUE 1.
+            88  P-ORDINI                  VALUE 2.
+            88  P-MAGAZZINO               VALUE 3.
+            88  P-CONTAB-GEN              VALUE 4.
+            88  P-CONTAB-IND              VALUE 5.
+            88  P-CONTAB-FIN              VALUE 6.
+            88  P-DISTINTA-BASE           VALUE 7.
+            88  P-FATTURAZIONE            VALUE 8.
+            88  P-PAGHE                   VALUE 9.
+            88  P-EXTRAMAG                VALUE 13.
+            88  P-PROCEDURE-CED           VALUE 15.
+            88  P-SUPERMAG                VALUE 23.
+            88  P-RIPRADI                 VALUE 55.
+            88  P-SERVIZI                 VALUE 99.
+          15  STRINGA-PARAMETRI           PIC X(144).
+          15  VALIDITA-REC                PIC XX.
+          88 ANNULLATO                    VALUE "**".
+      *
+      *CONTROL LIST
+      *
