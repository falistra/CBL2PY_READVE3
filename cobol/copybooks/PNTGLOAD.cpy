@@ -0,0 +1,11 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           MOVE "L" TO FUNZIONE-TAGLIE OF PAR-TABTAGLIE.
+           CALL "TABTAGLIE" USING W-COMMON PAR-TABTAGLIE.
+           MOVE NTG-NTG-OUT OF PAR-TABTAGLIE TO NTG-NTG.
+       EX-CARICA-NTG.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
