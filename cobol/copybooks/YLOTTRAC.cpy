@@ -0,0 +1,22 @@
+      *** RECORD DI LOG TRACCIABILITA' BARUNI->LOTTO RICEVIMENTO ***
+      *** (INSERISCI-MOVSKU in READVE3)                          ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-LT                   PIC 9(6).
+           05 TG-LT-1                   PIC X.
+           05 BARUNI-LT                 PIC X(13).
+           05 TG-LT-2                   PIC X.
+           05 C-MAT-LT                  PIC 9(15).
+           05 TG-LT-3                   PIC X.
+           05 TAGLIA-LT                 PIC 9(2).
+           05 TG-LT-4                   PIC X.
+           05 CONTO-LT                  PIC 9(8).
+           05 TG-LT-5                   PIC X.
+           05 MAGAZZINO-LT              PIC 999.
+           05 TG-LT-6                   PIC X.
+           05 RIF-BOLLA-FORN-LT         PIC 9(15).
+      *
+      *CONTROL LIST
+      *
