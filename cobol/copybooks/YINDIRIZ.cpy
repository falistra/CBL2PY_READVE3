@@ -0,0 +1,44 @@
+      *** REC-INDIRIZZI ***
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *          ***********************************
+      *          *  REC-INDIRIZ            LL=236  *
+      *          ***********************************
+              15 CONTO                        PIC S9(8) COMP.
+              15 D-AGG                         PIC X(24).
+              15 D-BANCA REDEFINES D-AGG.
+               20 D-AGG-BANCA                  PIC X(12).
+               20 CC-BANCA                     PIC X(12).
+              15 INDIRIZZO                     PIC X(66)   OCCURS 2.
+              15 TIPO-INDIRIZZO                PIC XX.
+               88  IND-FATT                    VALUE " F".
+               88  IND-SPED                    VALUE "S ".
+               88  IND-SPED-FATT               VALUE "SF".
+              15 CAP                          PIC S9(8) COMP   OCCURS 2.
+              15 SIGLA-PROV                    PIC XX     OCCURS 2.
+              15 STATO                         PIC XXXX.
+              15 TELEX                         PIC S9(8) COMP.
+      * per i clienti (da 10000001 a 10000899) assume i valori :
+      *     0          invio anagrafica e dati a PC NEGOZIO
+      *     99999      nessun invio
+              15 TELEFONO                       PIC S9(15) COMP-3.
+              15 CONTO-FATTURA                 PIC S9(8) COMP.
+              15 INF-COMM-INDIRIZ               PIC X(40).
+              15 INF-COMM-ABB  REDEFINES  INF-COMM-INDIRIZ.
+               20 PRIORITA                     PIC S9(4) COMP.
+      * nell'account RESIDUO se il valore e' 4 significa
+      * ristampa del CARTELLINO PREZZO
+               20 PROVINCIA                    PIC S9(4) COMP.
+               20 CAMPO-AGE  OCCURS 3.
+                25 CONTO-PROVV                 PIC S9(8) COMP.
+                25 PERC-PROVV                  PIC S9(4) COMP.
+                25 COLLEZIONI.
+                 30 COLL-VENDITA                PIC S9 COMP-3 OCCURS 6.
+              15 VALIDITA-REC                   PIC XX.
+               88 ANNULLATO                    VALUE "**".
+      *
+      *CONTROL LIST
+      *
+      *
