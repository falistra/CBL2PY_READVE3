@@ -0,0 +1,18 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           CALL "DBGET" USING W-NOME-DATA-BASE-1
+                              W-NOME-DATA-SET
+                              W-MODO
+                              W-CA-IMAGE
+                              W-TUTTO-RECORD
+                              AREA-REC-SET
+                              W-VALORE-CAMPO.
+           IF W-ERRORI-TRAGICI
+              MOVE 4 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTDBGET.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
