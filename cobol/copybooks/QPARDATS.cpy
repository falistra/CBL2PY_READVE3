@@ -0,0 +1,49 @@
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+         05  Q-PARAMETRI-DATA.
+          10  Q-DATA-E.
+           15  Q-DATA.
+            20 Q-GG                  PIC 99.
+            20 Q-MM                  PIC 99.
+            20 Q-AA                  PIC 99.
+           15 Q-DATA-9 REDEFINES Q-DATA   PIC 9(6).
+           15 FILLER                 PIC X(6).
+          10  FILLER REDEFINES Q-DATA-E.
+           15 Q-DATA-EE.
+            20 Q-GG-S                PIC XXX.
+            20 Q-MM-S                PIC X(4).
+            20 Q-AA-S                PIC X(4).
+           15 FILLER                 PIC X.
+      *
+         05  Q-DATA-I                PIC S9(8)   COMP.
+      *
+         05  Q-SETTIMANA             PIC S9(4)   COMP.
+      *
+      *2026* anno su 4 cifre, vedi FUNZ. = 5
+         05  Q-AA-4                  PIC 9(4)    COMP.
+      *
+      *2026* numero seriale dei giorni, vedi FUNZ. = 6
+         05  Q-GIORNI-SERIALE        PIC S9(9)   COMP.
+      *
+      *
+      *     FUNZ. = 1  Q-DATA-E  IN  Q-DATA-I
+      *     FUNZ. = 2  Q-DATA-I  IN  Q-DATA-E
+      *     FUNZ. = 3  Q-DATA-I  IN  Q-DATA-EE
+      *     FUNZ. = 5  Q-AA (2 cifre, in Q-DATA)  IN  Q-AA-4 (4 cifre)
+      *     FUNZ. = 6  Q-DATA (GGMMAA)  IN  Q-GIORNI-SERIALE (num. seriale)
+      *     STATO = 0  TUTTO OK
+      *     STATO = -1 ERR MESE
+      *     STATO = -2 ERR GIORNO
+      *     STATO = -3 ERR MESE PER FUNZIONE = 3
+      *     STATO = -4 ERR CAMPI NON NUMERICI
+      *
+      ******************************
+      * La funzione 2 serve solo per capovolgere una data dal
+      * formato AAMMGG al formato GGMMAA non esegue controlli
+      * per fare un controllo bisogna prima metterla in formato
+      * GGMMAA poi eseguire il controllo con la funzione 1 poi
+      * riportarla nel formato AAMMGG
+      *
+      *CONTROL LIST
