@@ -0,0 +1,28 @@
+      *
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           20  C-MAT                   PIC S9(15) COMP-3.
+           20  MAGAZZINO               PIC S9(4) COMP.
+           20  VALORE                  PIC S9(9) COMP.
+           20  QTA-8.
+            25 QTA                    PIC S9(4) COMP
+               OCCURS 10.
+           20  FLAGS-AGGIORNAMENTO.
+            25  F-GIAC                 PIC S9(4) COMP.
+             88  NO-GIAC         VALUE 0.
+            25  F-QTA-ORD              PIC S9(4) COMP.
+             88  NO-QTA-ORD      VALUE 0.
+            25  F-QTA-ORD-C            PIC S9(4) COMP.
+             88  NO-QTA-ORD-C    VALUE 0.
+            25  F-QTA-IMP              PIC S9(4) COMP.
+             88  NO-QTA-IMP      VALUE 0.
+            25  F-QTA-IMP-C            PIC S9(4) COMP.
+             88  NO-QTA-IMP-C    VALUE 0.
+      *AUDNEG*
+           20  CAUSALE-SITPF           PIC X(4).
+      *AUDNEG*
+      *
+      *CONTROL LIST
+      *
