@@ -0,0 +1,264 @@
+                   .
+      *                                               ******************
+      *                                               *  Area   HI-LI  *
+      *                                               ******************
+        03 HL-COMMON-AREA.
+         05 HL-SEND-PAR.
+          15 HL-ENABLE-INPUT              PIC S9(8) COMP.
+          15 HL-WINDOW-ENH                PIC X(8).
+          15 HL-BYPASS-FEATURE            PIC S9(8) COMP.
+      *
+         05 HL-GLOBAL-PAR.
+          15 HL-EXPECTED-VUF              PIC X(8)  SYNC.
+          15 HL-CALL-PROTOCOL             PIC S9(8) COMP.
+          15 HL-COMAREA-LEN               PIC S9(8) COMP.
+          15 HL-COMAREA                   PIC X(300).
+      *
+         05 HL-RETURN-PAR.
+          15 HL-STATUS                    PIC S9(8) COMP.
+             88 HILI-OK                   VALUE 0.
+             88 HILI-READ-TIMEOUT         VALUE 24.
+             88 HILI-ERR-EDIT             VALUE 33.
+          15 HL-RETURN-SUBSTATUS          PIC S9(8) COMP.
+          15 HL-RETURN-MSGLENGTH          PIC S9(8) COMP.
+          15 HL-RETURN-MSG                PIC X(256).
+          15 HL-LAST-ITEMTYPE             PIC S9(8) COMP.
+          15 HL-LAST-ITEMNUM              PIC S9(8) COMP.
+             88 HL-ENTER                  VALUE 0.
+             88 HL-F1                     VALUE 1.
+             88 HL-F2                     VALUE 2.
+             88 HL-F3                     VALUE 3.
+             88 HL-F4                     VALUE 4.
+             88 HL-F5                     VALUE 5.
+             88 HL-F6                     VALUE 6.
+             88 HL-F7                     VALUE 7.
+             88 HL-F8                     VALUE 8.
+          15 HL-LAST-ITEMNAME             PIC X(32).
+          15 HL-NUM-DATAERRS              PIC S9(8) COMP.
+          15 HL-NUM-CHANGEFIELDS          PIC S9(8) COMP.
+      *
+         05 HL-TERM-PAR.
+          15 HL-TERM-FILE                 PIC X(88).
+          15 HL-BYPASS-FEATURE-2          PIC S9(8) COMP.
+      *
+         05 HL-FORM-PAR.
+          15 HL-FORM-NAME                 PIC X(32).
+          15 HL-FORM-POSITION             PIC S9(8) COMP.
+          15 HL-CHANGE-LISTTYPE           PIC S9(8) COMP.
+          15 HL-LIST-COUNT                PIC S9(8) COMP.
+          15 HL-CHANGE-ENTRY              OCCURS 64.
+           20 HL-FIELD-ID                 PIC X(32).
+      
+           20 HL-CHANGE-TYPE              PIC S9(8) COMP.
+           20 HL-CHANGE-SPEC              PIC X(8).
+      *
+         05 HL-PROMPT-PAR.
+          15 HL-PROMPT-REPAINT            PIC S9(8) COMP.
+          15 HL-PROMPT-WINDENH            PIC X(8).
+          15 HL-PROMPT-RESET              PIC S9(8) COMP.
+      *
+         05 HL-READ-PAR.
+          15 HL-READ-TIME                 PIC S9(8) COMP.
+          15 HL-ENABLE-FOR                PIC S9(8) COMP.
+          15 HL-DOREREAD                  PIC S9(8) COMP.
+          15 HL-FILLER                    PIC S9(8) COMP.
+      *
+         05 HL-READ-ITEMS.
+          15 HL-READITEM-COUNT            PIC S9(8) COMP.
+          15 HL-READITEM-ENTRY            OCCURS 9.
+           20 HL-READITEM-TYPE            PIC S9(8) COMP.
+           20 HL-READITEM-ID              PIC S9(8) COMP.
+           20 HL-READITEM-OPTION          PIC S9(8) COMP.
+      *
+         05 HL-CURSOR-POSITION.
+          15 HL-CURSOR-POS-NUM            PIC S9(8) COMP.
+          15 HL-CURSOR-POS-NAME           PIC X(32).
+      *
+         05 HL-PROMPT-CURSOR-POSITION.
+          15 HL-FIL-PROMPT                PIC XX.
+          15 HL-ERR-CURSOR-POS            PIC X(34).
+      *
+         05 HL-DATA-DESC.
+          15 HL-DESC-TYPE                 PIC S9(8) COMP.
+          15 HL-BUFF-LENGTH               PIC S9(8) COMP.
+          15 HL-RET-BUFLEN                PIC S9(8) COMP.
+      *
+         05 HL-LABEL-DESC.
+          15 HL-LABEL-NUM                 PIC S9(8) COMP.
+          15 HL-LABEL-ELEM                OCCURS 8.
+           20 HL-LABEL-ID                 PIC S9(8) COMP.
+           20 HL-LABEL-ENH                PIC X(8).
+      *
+         05 HL-LABEL-BUFF.
+          15 HL-LABEL-ENTRY               OCCURS 8.
+           20 HL-LABEL-TEXT               PIC X(16).
+      *
+         05 HL-MSG-WINDOW.
+          15 HL-MSG-LENGTH                PIC S9(8) COMP.
+          15 HL-WINDOW                    PIC X(256).
+      *
+         05 HL-FORMCNTRL-PAR.
+          15 HL-FC-NAME                   PIC X(32).
+          15 HL-FC-UNDLCNTR               PIC S9(8) COMP.
+          15 HL-FC-PAGECNTR               PIC S9(8) COMP.
+          15 HL-FC-ENREF                  PIC S9(8) COMP.
+      *
+         05 HL-FILLCNTRL-PAR.
+          15 HL-FC-DESC                   PIC S9(8) COMP.
+          15 HL-FC-ENTRYCNT               PIC S9(8) COMP.
+          15 HL-FC-FIELDID                PIC S9(8) COMP.
+      
+      *
+         05 HL-PRINT-DEV                  PIC S9(8) COMP.
+      *
+         05 HL-FORMS-FILE                 PIC X(88).
+      *
+         05 HL-UNUSED-PAR                 PIC S9(8) COMP.
+      *
+         05 HL-ERROR-PAR.
+          15 HL-ERR-LIST-TYPE             PIC S9(9) COMP.
+          15 HL-ERR-LIST-ALLOC            PIC S9(9) COMP.
+          15 HL-ERR-LIST-ACTUAL           PIC S9(9) COMP.
+          15 HL-ERR-FIELD                 PIC X(32).
+      *
+         05 HL-CALL                       PIC S9(8) COMP.
+      *
+      ******************************************************************
+      *
+         05 TP-PARAM.
+          15 TP-ERRORI                    PIC S9(8) COMP.
+             88 TP-SENZA-ERRORI           VALUE 0.
+          15 TP-FLAG.
+           20 TP-FLAG-SEND                PIC S9(8) COMP.
+              88 TP-SEND                  VALUE 0.
+           20 TP-FLAG-READ                PIC S9(8) COMP.
+              88 TP-READ                  VALUE 0.
+           20 TP-FLAG-AGG-FASE            PIC S9(8) COMP.
+              88 TP-AGGIORNA-PER-FASE     VALUE 1.
+      *
+          15 TP-NUMERO-FASI               PIC S9(8) COMP.
+          15 TP-FASE-ATTUALE              PIC S9(8) COMP.
+             88 TP-PRIMA-FASE             VALUE 1.
+          15 TP-SET-KEYF                  PIC S9(8) COMP.
+             88 ALTRE-CHIAVI              VALUE 1.
+      *
+          15 TP-RIGHE.
+           20 TP-RIGHE-FASE               PIC S9(8) COMP.
+              88 TP-SENZA-RIGHE           VALUE 0.
+           20 TP-PASSO-ROLL               PIC S9(8) COMP.
+           20 TP-RIGA-END                 PIC S9(8) COMP.
+           20 TP-RIGA-START               PIC S9(8) COMP.
+           20 TP-RIGHE-EFF                PIC S9(8) COMP.
+           20 TP-IND-RIGA                 PIC S9(8) COMP.
+           20 TP-IND-TERM                 PIC S9(8) COMP.
+      *
+          15 TP-COMANDO.
+           20 TP-FIL1                     PIC XXX.
+              88 TP-COMANDO-ROLL          VALUE ".SI",
+                                                ".SA".
+              88 TP-SCORRI-AVANTI         VALUE ".SA".
+              88 TP-SCORRI-INDIETRO       VALUE ".SI".
+              88 TP-CAMBIA-FASE           VALUE ".FS",
+                                                ".FP".
+              88 TP-FASE-SEGUENTE         VALUE ".FS".
+              88 TP-FASE-PRECEDENTE       VALUE ".FP".
+              88 TP-CHIUDI-PROGRAMMA      VALUE ".CP".
+              88 TP-ANNULLA-FUNZIONE      VALUE ".AO".
+              88 TP-ANNULLA-OPERAZIONE    VALUE ".AO".
+              88 TP-ALTRE-CHIAVI          VALUE ".AC".
+      
+              88 TP-RICREA-MASCHERA       VALUE ".RM".
+              88 TP-CANCELLA-OPERAZIONE   VALUE ".DO".
+              88 TP-CHIUDI-OPERAZIONE     VALUE ".CO".
+              88 TP-BREAK                 VALUE ".BR".
+              88 TP-STAMPA                VALUE ".ST".
+              88 TP-HELP                  VALUE ".HE".
+              88 TP-COMANDO-VALIDO        VALUE ".FS", ".FP",
+                                                ".SI", ".SA",
+                                                ".CP", ".CO",
+                                                ".DO",
+                                                ".AO", ".AC",
+                                                ".BR", ".HE",
+                                                ".ST", ".RM".
+           20 TP-RESTO-COMANDO.
+            25 TP-RIGA1                     PIC X.
+            25 TP-START1 REDEFINES TP-RIGA1 PIC 9.
+            25 FILLER                       PIC X(2).
+           20 FILLER REDEFINES TP-RESTO-COMANDO.
+            25 TP-RIGA2                     PIC XX.
+            25 TP-START2 REDEFINES TP-RIGA2 PIC 99.
+            25 FILLER                       PIC X.
+           20 FILLER REDEFINES TP-RESTO-COMANDO.
+            25 TP-RIGA3                     PIC X(3).
+            25 TP-START3 REDEFINES TP-RIGA3 PIC 9(3).
+          15 FILLER REDEFINES TP-COMANDO.
+           20 FILLER                        PIC X.
+              88 TP-COMANDO-DIGITATO       VALUE ".".
+           20 FILLER                        PIC X(5).
+          15 FILLER REDEFINES TP-COMANDO.
+           20 FILLER-COM                    PIC XX.
+              88 TP-SCORRI                 VALUE ".S".
+           20 TP-RIGA4                      PIC X(4).
+           20 TP-START4 REDEFINES TP-RIGA4  PIC 9(4).
+           20 TP-RIGA41 REDEFINES TP-RIGA4  PIC X.
+           20 TP-START41 REDEFINES TP-RIGA4  PIC 9.
+           20 TP-RIGA42 REDEFINES TP-RIGA4  PIC X(2).
+           20 TP-START42 REDEFINES TP-RIGA4 PIC 9(2).
+           20 TP-RIGA43 REDEFINES TP-RIGA4  PIC X(3).
+           20 TP-START43 REDEFINES TP-RIGA4 PIC 9(3).
+          15 TP-INFO.
+           20 TP-DISAB-FKEY.
+            25 TP-NUM-DISAB                 PIC S9(9) COMP.
+            25 TP-TABELLA-DISAB.
+             30 TP-COM-DISAB OCCURS 16      PIC X(3).
+           20 TP-INFO-2                     PIC X(72).
+      *
+        05 H-COMAREA.
+           10 H-COM-STATUS       PIC S9(4) COMP-5 .
+           10 H-COM-LANGUAGE     PIC S9(4) COMP-5.
+           10 H-COM-COMAREALEN   PIC S9(4) COMP-5.
+           10   FILLER         PIC S9(4) COMP-5.
+           10 H-COM-MODE         PIC S9(4) COMP-5.
+           10 H-COM-LASTKEY      PIC S9(4) COMP-5.
+           10 H-COM-NUMERRS      PIC S9(4) COMP-5.
+           10   FILLER         PIC S9(4) COMP-5.
+           10   FILLER         PIC S9(4) COMP-5.
+           10 H-COM-KEYLABOPT    PIC S9(4) COMP-5.
+           10 H-COM-CFNAME       PIC X(15) .
+      
+           10   FILLER         PIC X(1) .
+           10 H-COM-NFNAME       PIC X(15).
+           10   FILLER         PIC X(1) .
+           10 H-COM-REPEATOPT    PIC S9(4) COMP-5 .
+           10 H-COM-NFOPT        PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10 H-COM-DBUFLEN      PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10 H-COM-DELETEFLAG   PIC S9(4) COMP-5.
+           10 H-COM-SHOWCONTROL  PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10 H-COM-FRMSTORSIZE  PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10 H-COM-NUMRECS      PIC S9(9) COMP-5 .
+           10 H-COM-RECNUM       PIC S9(9) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10 H-COM-TERMFILENUM  PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10 H-COM-TERMOPTIONS  PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+           10   FILLER         PIC S9(4) COMP-5 .
+      
