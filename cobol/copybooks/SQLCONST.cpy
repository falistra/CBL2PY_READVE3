@@ -0,0 +1,13 @@
+         .
+         05  COSTANTI-SQL.
+           10  DEADLOCK           PIC S9(9) COMP VALUE -14024.
+           10  NO-MEMORY          PIC S9(9) COMP VALUE  -4008.
+           10  MULTIPLE-ROWS      PIC S9(9) COMP VALUE  -2112.
+           10  NOT-FOUND          PIC S9(9) COMP VALUE   100.
+           10  MODULE-NOT-FOUND   PIC S9(9) COMP VALUE  -2216.
+           10  CONSTR-VIOLATED-DF PIC S9(9) COMP VALUE  -2091.
+           10  CONSTR-VIOLATED    PIC S9(9) COMP VALUE  -2292.
+           10  OK                 PIC S9(9) COMP VALUE     +0.
+      *
+         05  SQL-STATUS           PIC S9(9) COMP.
+           88 DEAD-NOMEM          VALUE -14024, -4008.
