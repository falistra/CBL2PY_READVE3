@@ -0,0 +1,16 @@
+           .                                                            QPARTABX
+      *IF X9=OFF                                                        QPARTABX
+      *CONTROL NOLIST                                                   QPARTABX
+      *IF                                                               QPARTABX
+         05 QT-PARAMETRI.                                               QPARTABX
+          10 QT-STATO               PIC S9(9) COMP.                     QPARTABX
+          10 QT-NUM-ELEM-EFF        PIC  9(9) COMP.                     QPARTABX
+          10 QT-NUM-ELEM-MAX        PIC  9(9) COMP.                     QPARTABX
+          10 QT-LL-ELEM             PIC  9(9) COMP.                     QPARTABX
+          10 QT-ADDR-KEY            PIC  9(9) COMP.                     QPARTABX
+          10 QT-LL-KEY              PIC  9(9) COMP.                     QPARTABX
+          10 QT-INDEX-ELEM          PIC  9(9) COMP.                     QPARTABX
+          10 QT-FUNZIONE            PIC  XX.                            QPARTABX
+      *                                                                 QPARTABX
+      *CONTROL LIST                                                     QPARTABX
+      *                                                                 QPARTABX
