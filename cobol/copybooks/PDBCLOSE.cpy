@@ -0,0 +1,14 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           CALL "DBCLOSE" USING W-NOME-DATA-BASE-1
+                                 W-MODO
+                                 W-CA-IMAGE.
+           IF W-ERRORI-TRAGICI
+              MOVE 2 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTCLOSE.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
