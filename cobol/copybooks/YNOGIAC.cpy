@@ -0,0 +1,25 @@
+      *** RECORD DI LOG "MANCA GIAC."/"MANCA PREZZO" (READVE3) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-NG                   PIC 9(6).
+           05 TG-1                      PIC X.
+           05 MAGAZZINO-NG              PIC 9(3).
+           05 TG-2                      PIC X.
+           05 C-MAT-NG                  PIC 9(15).
+           05 TG-3                      PIC X.
+           05 D-MAT-NG                  PIC X(7).
+           05 TG-4                      PIC X.
+           05 PREZZO-NG                 PIC 9(9).
+           05 TG-5                      PIC X.
+           05 CAUSALE-NG                PIC X(10).
+      *SUPERV*
+           05 TG-6                      PIC X.
+           05 SUPERV-NG                 PIC X(8).
+           05 TG-7                      PIC X.
+           05 ORA-SUPERV-NG             PIC 9(6).
+      *SUPERV*
+      *
+      *CONTROL LIST
+      *
