@@ -0,0 +1,14 @@
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+         05 EU-PARAMETRI.
+          10 EU-STATO               PIC S9(4) COMP.
+           88 EU-ERRORE             VALUE -1.
+          10 EU-DIVISA-CORR         PIC X(4).
+          10 EU-DIVISA-ORIG         PIC X(4).
+          10 EU-CAMBIO              PIC S9(5)V9(6) COMP-3.
+          10 EU-MSG                 PIC X(40).
+      *
+      *CONTROL LIST
+      *
