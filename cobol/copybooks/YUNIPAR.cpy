@@ -0,0 +1,13 @@
+      *** PARAMETRI BATCH AS/CL/MAX-CAPI UNICODDT (READVE3) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 ELENCO-AS-UP              PIC X(60).
+           05 TG-UP-1                   PIC X.
+           05 ELENCO-CL-UP              PIC X(297).
+           05 TG-UP-2                   PIC X.
+           05 MAX-CAPI-UP               PIC 9(6).
+      *
+      *CONTROL LIST
+      *
