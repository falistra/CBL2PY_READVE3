@@ -0,0 +1,2 @@
+      *EURO*
+           CALL "QEURODIV" USING PAR-EURO AREA-REC-SET.
