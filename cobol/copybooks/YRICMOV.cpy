@@ -0,0 +1,21 @@
+      *** RECORD DI LOG RICONCILIAZIONE BARCNEG/MOVSKU (READVE3) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-RM                   PIC 9(6).
+           05 TG-RM-1                   PIC X.
+           05 CONTO-RM                  PIC 9(8).
+           05 TG-RM-2                   PIC X.
+           05 NUMERO-DDT-RM             PIC 9(7).
+           05 TG-RM-3                   PIC X.
+           05 MAGAZZINO-RM              PIC 9(3).
+           05 TG-RM-4                   PIC X.
+           05 BARCNEG-SCANS-RM          PIC 9(4).
+           05 TG-RM-5                   PIC X.
+           05 MOVSKU-OK-RM              PIC 9(4).
+           05 TG-RM-6                   PIC X.
+           05 DIFFERENZA-RM             PIC S9(4).
+      *
+      *CONTROL LIST
+      *
