@@ -0,0 +1,13 @@
+      *** PARDAT-2000 ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 AAMMGG-2000              PIC 9(8) COMP.
+           05 NUM-2000                 PIC S9(4) COMP.
+           05 AAAA-2000                PIC S9(4) COMP.
+           05 W-SECOLO-2000            PIC S9(4) COMP.
+           05 W-RESTO-2000             PIC S9(4) COMP.
+      *
+      *CONTROL LIST
+      *
