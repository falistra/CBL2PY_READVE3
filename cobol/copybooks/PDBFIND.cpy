@@ -0,0 +1,18 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           MOVE 1 TO W-MODO.
+           CALL "DBFIND" USING W-NOME-DATA-BASE-1
+                               W-NOME-DATA-SET
+                               W-MODO
+                               W-CA-IMAGE
+                               W-NOME-CAMPO
+                               W-VALORE-CAMPO.
+           IF W-ERRORI-TRAGICI
+              MOVE 3 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTDBFIND.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
