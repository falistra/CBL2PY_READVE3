@@ -0,0 +1,29 @@
+      *================================================================
+      * PARTABSTK - parametri di chiamata per AGTABSTK (manutenzione
+      *             del listino EURO/BUDA di TABSTK: aggiunta, modifica
+      *             o chiusura di una riga tariffa, al posto della
+      *             modifica diretta del file)
+      *================================================================
+                .
+           05 FUNZIONE-TABSTK        PIC X.
+              88 TB-AGGIUNGI         VALUE "A".
+              88 TB-CAMBIA           VALUE "C".
+              88 TB-CHIUDI           VALUE "E".
+           05 ESITO-TABSTK           PIC S9(4) COMP.
+              88 TABSTK-OK           VALUE 0.
+              88 TABSTK-NON-TROVATA  VALUE 1.
+              88 TABSTK-GIA-ESISTE   VALUE 2.
+              88 TABSTK-DATO-NON-NUM VALUE 3.
+              88 TABSTK-TABELLA-PIENA VALUE 4.
+           05 CHIAVE-TABSTK.
+              10 ANNO-PAR            PIC X.
+              10 STAGIONE-PAR        PIC X.
+              10 FORN-PAR            PIC X.
+              10 COLL-PAR            PIC XX.
+              10 CLASSE-PAR          PIC XX.
+              10 C-MAT-PAR           PIC X(15).
+           05 VALORI-TABSTK.
+              10 PREZZO-PAR          PIC X(9).
+              10 P-SCONTO-PAR        PIC X(5).
+              10 CAMBIO-PAR          PIC X(6).
+              10 DATA-CAMBIO-PAR     PIC X(6).
