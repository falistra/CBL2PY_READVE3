@@ -0,0 +1,116 @@
+             .
+      *                                            *********************
+      *                                            * Area dati SISTEMA *
+      *                                            *********************
+      *
+        05 SI-AREA-SISTEMA.
+         07 SI-DATI-UTENTE.
+          10 SI-SOTTOSISTEMA                     PIC XX.
+          10 SI-TIMEOUT                          PIC S9(9) COMP.
+          10 SI-STAMPANTE                        PIC X(8).
+          10 SI-STFORM                           PIC X(8).
+          10 SI-CODICE-AZIENDA                   PIC XX.
+          10 SI-DATA-DEL-GIORNO.
+           15 SI-FORMATO-INTERNO                 PIC 9(8).
+           15 FILLER                             PIC X(2).
+           15 SI-FORMATO-GG-MM-AA                PIC X(8).
+           15 SI-FORMATO-GG-MMM-AAAA             PIC X(12).
+           15 SI-FORMATO-GGMMAAAA                PIC X(8).
+           15 FILLER REDEFINES SI-FORMATO-GGMMAAAA.
+              20 FILLER                          PIC X(4).
+      
+              20 SI-AAAA                         PIC X(4).
+           15 SI-FORMATO-GGMMAA.
+            20 SI-GG                             PIC 99.
+            20 SI-MM                             PIC 99.
+            20 SI-AA                             PIC 99.
+           15 SI-FORMATO-GMA-9 REDEFINES SI-FORMATO-GGMMAA
+                                                 PIC 9(6).
+          10 SI-PARAMETRI-UTE.
+           15 SI-TIPO                            PIC S9(4) COMP.
+              88 SI-PROGRAMMA-BATCH              VALUE 8.
+          10 SI-DATI-PROCESSO.
+           15 SI-DATI-PROG.
+            20 SI-NOME-PROG.
+             25 SI-NOME-PROC                     PIC XX.
+             25 FILLER                           PIC X(6).
+            20 SI-NOME-GROUP-PROG                PIC X(8).
+            20 SI-NOME-ACCT-PROG                 PIC X(8).
+           15 SI-GROUP                           PIC X(8).
+           15 SI-USER                            PIC X(8).
+           15 SI-ACCOUNT                         PIC X(8).
+           15 SI-SESSION-NAME                    PIC X(8).
+           15 SI-TERM                            PIC S9(4) COMP.
+           15 SI-NOME-FUNZIONE                   PIC X(8).
+           15 SI-CHIAVE-FUNZIONE                 PIC X(8).
+           15 SI-NOME-CHIAMANTE                  PIC X(28).
+              88 SI-CHIAMATO-DA-CI VALUES
+                 "CI.PUB.SYS                  ",
+                 "TOOLSET.PUB.SYS             ",
+                 "QEDIT.PUB.ROBELLE           ".
+           15 FILLER REDEFINES SI-NOME-CHIAMANTE.
+            20 SI-PRIMI4-CHIAMANTE               PIC X(4).
+               88 SI-CHIAMATO-DA-MENU            VALUE "MENU".
+            20 FILLER                            PIC X(24).
+          10 SI-PAR-SISTEMA.
+            20 SI-AREA-UTENTE                    PIC X(20).
+            20 SI-FLAG-1                         PIC X.
+               88 LIRA-PESANTE                   VALUE "1" "2" "3" .
+            20 SI-FLAG-2                         PIC X.
+               88 SI-GIAC-NEGATIVE               VALUE "S".
+            20 SI-DEV-OUTCLASS                   PIC X(4).
+            20 SI-PRI-OUTCLASS                   PIC X.
+            20 SI-PRIORITA-OUT                   PIC X.
+            20 SI-PRIORITA-JOB                   PIC X.
+            20 SI-DATA-VALUTA                     PIC X.
+               88 SI-OBBLIGO-VALUTA          VALUE "X".
+            20 SI-DATA-RIFERIMENTO                PIC X.
+               88 SI-OBBLIGO-RIFERIMENTO     VALUE "X".
+            20  SI-FLAG-COMMESSA                  PIC X.
+               88 SI-OBBLIGO-COMMESSA        VALUE "X".
+            20 FLAG-NUM-EFFETTI                  PIC X.
+               88 NUM-EFFETTI-UNICA          VALUE "X".
+            20 SI-DIVISA-DEFAULT                 PIC X(4).
+            20 SI-PREVIS-OLTRE                   PIC X.
+               88 NO-PREVIS-DATA-OLTRE           VALUE "S".
+            20 FILLER                            PIC X(02).
+            20 SI-PAR-IVA                        PIC X(11).
+            20 SI-CODA-DEFAULT REDEFINES SI-PAR-IVA PIC X(11).
+            20 SI-DIVISA-EURO                    PIC X(4).
+      
+            20 SI-DATA-INIZIO-EURO               PIC X(8).
+            20 SI-DATA-INIZIO-EURO-NUM
+               REDEFINES SI-DATA-INIZIO-EURO     PIC 9(8).
+            20 SI-DATA-CONTAB-EURO               PIC X(8).
+            20 SI-DATA-CONTAB-EURO-NUM
+               REDEFINES SI-DATA-CONTAB-EURO     PIC 9(8).
+            20 SI-DIVISA-ITL                     PIC X(4).
+            20 FILLER                            PIC X(25).
+      *
+         07 SI-AREE.
+          10 SI-DESCR-FUNZIONE                    PIC X(12).
+          10 SI-NR-FUNZIONE                       PIC S9(4) COMP.
+          10 SI-FLAG-DISABLETERM                  PIC X.
+             88 SI-DISABLETERM                    VALUES " ", "D".
+             88 SI-NOT-DISABLETERM                VALUE  "N".
+          10 SI-AREA-MSG                          PIC X(80).
+          10 SI-FLAG-BATCH                        PIC X(2).
+             88 SI-BATCH                          VALUE "BT".
+             88 SI-TP                             VALUE "TP".
+          10 SI-INFO-AREA-LIBERA                  PIC X(126).
+          10 FILLER REDEFINES SI-INFO-AREA-LIBERA.
+           15 SI-LINGUA-USER                      PIC X(4).
+           15 SI-CAMBIO-EURO-LIRA                 PIC 9(5)V9(6).
+           15 SI-DB-CONNESSO                      PIC X(30).
+           15 SI-PASSWORD                         PIC X(8).
+           15 SI-DIRECTORY                        PIC X(30).
+      *
+         07 SI-AREE-PARAMETRI.
+          10 SI-PAR-SOTTOSISTEMA                  PIC X(80).
+          10 SI-PAR-FUNZIONE                      PIC X(80).
+          10 FILLER REDEFINES SI-PAR-FUNZIONE.
+           15 SI-FLAG-UPD                         PIC X.
+             88 SI-UPDATE                         VALUE SPACE.
+           15 SI-FLAG-DEL                         PIC X.
+             88 SI-DELETE                         VALUE SPACE.
+           15 SI-RESTO-PAR-FUN                    PIC X(78).
