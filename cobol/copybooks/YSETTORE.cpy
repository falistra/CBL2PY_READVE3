@@ -0,0 +1,12 @@
+      *** REC-SETTORE-ALLOCAZIONI ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           10 CMAT-SETTORE              PIC S9(15) COMP-3.
+           10 MAGAZZINO                 PIC S9(4) COMP.
+           10 DT-STAMPA                 PIC S9(8) COMP.
+           10 VALID-REC                 PIC XX.
+      *
+      *CONTROL LIST
+      *
