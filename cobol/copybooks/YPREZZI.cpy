@@ -0,0 +1,21 @@
+      *** REC-PREZZI ***
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *                                          *********************
+      *            *************************************
+      *            * REC-PREZZI           LL:38        *
+      *            *************************************
+      *
+                20 C-MAT                     PIC S9(15)    COMP-3.
+                20 MERCATO                   PIC S9(4)     COMP.
+                20 DIVISA                    PIC X(4).
+                20 MAGAZZINO                 PIC S9(4) COMP.
+                20 PREZZO-VENDITA-SUP.
+                 25 PREZZO-VENDITA           PIC S9(9) COMP OCCURS 4.
+                20 DATA-ULT-AGG              PIC S9(9) COMP.
+                20 VALID-REC                 PIC X(2).
+      *
+      *CONTROL LIST
+      *
