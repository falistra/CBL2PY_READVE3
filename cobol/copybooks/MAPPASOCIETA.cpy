@@ -0,0 +1,12 @@
+      *** TABELLA DI MAPPATURA SOCIETA ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           10 RIGA-SOCIETA OCCURS 20.
+            15 MS-SOCIETA               PIC XX.
+            15 MS-SOC                   PIC XX.
+            15 MS-DESCRIZIONE           PIC X(30).
+      *
+      *CONTROL LIST
+      *
