@@ -0,0 +1,12 @@
+      *** PARAMETRI MAGAZZINO / CAUSALE CONTO-DEPOSITO ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 PM-MAGAZZINO              PIC S9(4) COMP.
+           05 PM-CAUSALE                PIC X(4).
+           05 NUM-BOLLA-SCARICO-PER-TRASF PIC S9(8) COMP.
+           05 FILLER                    PIC X(130).
+      *
+      *CONTROL LIST
+      *
