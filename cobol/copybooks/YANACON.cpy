@@ -0,0 +1,66 @@
+      *** REC-ANACON ***
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *          ***********************************
+      *          *  REC-ANACON             LL=100  *
+      *          ***********************************
+              15 CONTO                         PIC S9(8) COMP.
+              15 D-CONTO                       PIC X(24).
+              15 FLAGS.
+               20 FLAG-ANA-1                   PIC X.
+                88 CONTO-A-PARTITE             VALUE "1".
+               20 FLAG-ANA-2                   PIC X.
+                88 CONTO-A-SCADENZA            VALUE "1".
+               20 FLAG-ANA-3                   PIC X.
+                88 RICHIEDE-CDC                VALUE "1".
+                88 RICHIEDE-FIN                VALUE "2".
+                88 RICHIEDE-DIP                VALUE "3".
+               20 FLAG-ANA-4                   PIC X.
+                88 SPLIT-PAYMENT VALUE "A".
+               20 FLAG-ANA-5                   PIC X.
+                88 FATTURAZ-ELETTRONICA VALUE "A".
+               20 FLAG-ANA-6                   PIC X.
+                   88 SCONTO-F    VALUE "0" THRU "9".
+               20 FLAG-ANA-7                   PIC X.
+               20 FLAG-ANA-8                   PIC X.
+                88 SCRIVI-REC-ESTERO VALUE  "3".
+                88 SCRIVI-REC-RESIDUO VALUE "2".
+               20 FLAG-ANA-9                   PIC X.
+                88 FILIALE-DT-ESTERO VALUE  "B".
+                88 BUDAPEST-KFT      VALUE  "B".
+                88 SL-BRATISLAVA     VALUE  "S".
+               20 FLAG-ANA-10                  PIC 9.
+                88 CLI-CLE                     VALUE 1.
+                88 FOI-FOE                     VALUE 2.
+                88 AGI-AGE                     VALUE 3.
+                88 PORTAF-I-E                  VALUE 4.
+                88 PORTAF-CO-BANCHE            VALUE 5.
+                88 BANCHE                      VALUE 6.
+                88 CRED-DEB-DIV                VALUE 7.
+                88 ALTRI-CONTI                 VALUE 8.
+              15 FILLER REDEFINES FLAGS.
+               20 FLAG                         PIC X OCCURS 10.
+              15 P-DARE                        PIC S9(15) COMP-3.
+              15 P-AVERE                       PIC S9(15) COMP-3.
+              15 P-DARE-C                      PIC S9(15) COMP-3.
+              15 P-AVERE-C                     PIC S9(15) COMP-3.
+              15 C-RAGG                        PIC S9(8) COMP OCCURS 2.
+              15 FIDO                          PIC S9(4) COMP.
+      *   in RESIDUO contiene il codice del magazzino di DIFFTESS
+      *   corrispondente al CONTO
+              15 DATA-FIDO                     PIC S9(8) COMP.
+              15 DATA-NA                       PIC S9(8) COMP.
+              15 DATA-UM                       PIC S9(8) COMP.
+              15 DATA-UV                       PIC S9(8) COMP.
+              15 TIPO-CONTO                    PIC XX.
+                 88 CONT-GENERALE              VALUE "CG".
+                 88 CONT-INDUSTRIALE           VALUE "CI".
+                 88 CONT-FINANZIARIA           VALUE "CF".
+              15 VALIDITA-REC                  PIC XX.
+               88 ANNULLATO                    VALUE "**".
+      *
+      *CONTROL LIST
+      *
+      *
