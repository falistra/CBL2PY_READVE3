@@ -0,0 +1,21 @@
+      *** LOG ESCLUSIONI PER LIMITE MAX-CAPI (READVE3/UNICODDT) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-MX                   PIC 9(6).
+           05 TG-MX-1                   PIC X.
+           05 CONTO-MX                  PIC 9(8).
+           05 TG-MX-2                   PIC X.
+           05 NUMERO-DDT-MX             PIC 9(6).
+           05 TG-MX-3                   PIC X.
+           05 AS-MX                     PIC 9(2).
+           05 TG-MX-4                   PIC X.
+           05 CLASSE-MX                 PIC 9(2).
+           05 TG-MX-5                   PIC X.
+           05 C-MAT-MX                  PIC 9(15).
+           05 TG-MX-6                   PIC X.
+           05 QTA-ESCLUSI-MX            PIC 9(6).
+      *
+      *CONTROL LIST
+      *
