@@ -0,0 +1,19 @@
+      *** RECORD DI SCARTO EXPORT VERSO NEGOZIO ESTERO (WRITERES) ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-SCART                PIC 9(6).
+           05 TS-1                      PIC X.
+           05 RIF-INTR-SCART            PIC 9(12).
+           05 TS-2                      PIC X.
+           05 MAGAZZINO-SCART           PIC S9(4).
+           05 TS-3                      PIC X.
+           05 NEGOZIO-SCART             PIC S9(4).
+           05 TS-4                      PIC X.
+           05 C-MAT-SCART               PIC S9(15).
+           05 TS-5                      PIC X.
+           05 MOTIVO-SCART-LOG          PIC X(30).
+      *
+      *CONTROL LIST
+      *
