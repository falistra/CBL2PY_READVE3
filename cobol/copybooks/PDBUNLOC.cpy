@@ -0,0 +1,16 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           MOVE 1 TO W-MODO.
+           CALL "DBUNLOCK" USING W-NOME-DATA-BASE-1
+                                 W-NOME-DATA-SET
+                                 W-MODO
+                                 W-CA-IMAGE.
+           IF W-ERRORI-TRAGICI
+              MOVE 8 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTUNLOCK.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
