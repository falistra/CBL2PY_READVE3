@@ -0,0 +1,20 @@
+           .                                                            QPARINEU
+      *IF X9=OFF                                                        QPARINEU
+      *CONTROL NOLIST                                                   QPARINEU
+      *IF                                                               QPARINEU
+         05 IE-PARAMETRI.                                               QPARINEU
+          10 IE-STATO               PIC S9(4) COMP.                     QPARINEU
+           88 IE-ERRORE  VALUE -1.                                      QPARINEU
+          10 IE-IMPORTO-IN          PIC  S9(18) COMP.                   QPARINEU
+          10 IE-IMPORTO-IN-V REDEFINES IE-IMPORTO-IN                    QPARINEU
+                                    PIC  S9(16)V99 COMP.                QPARINEU
+          10 IE-IMPORTO-OU          PIC  S9(18) COMP.                   QPARINEU
+          10 IE-IMPORTO-OU-V REDEFINES IE-IMPORTO-OU                    QPARINEU
+                                    PIC  S9(16)V99 COMP.                QPARINEU
+          10 IE-DIVISA-IN           PIC  X(004).                        QPARINEU
+          10 IE-DIVISA-OU           PIC  X(004).                        QPARINEU
+           88  IE-LIRE   VALUE "LIT".                                   QPARINEU
+           88  IE-EURO VALUE "EUR".                                     QPARINEU
+          10 IE-MSG                 PIC  X(40).                         QPARINEU
+      *                                                                 QPARINEU
+      *CONTROL LIST                                                     QPARINEU
