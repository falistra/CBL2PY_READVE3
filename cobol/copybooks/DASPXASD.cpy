@@ -0,0 +1,24 @@
+      *** RESTO-REC ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05  REC-PET-A-SEDE.
+            10 COD-NEG                  PIC X(4).
+            10 FILLER                   PIC X(32).
+           05  REC-SITCAR-PET-A-SEDE REDEFINES REC-PET-A-SEDE.
+            10 TIPO-REC                 PIC S9(4) COMP.
+            10 FLAG-P                   PIC S9(4) COMP.
+            10 C-MAT                    PIC S9(15) COMP-3.
+            10 NUM-TG                   PIC S9(4) COMP.
+            10 NUM-BOLLA                PIC 9(6).
+            10 DATA-BOLLA               PIC 9(6).
+            10 FLAG-X-AGGIORNAMENTO     PIC S9(4) COMP.
+            10 SOCIETA-CARICO           PIC 99.
+            10 DATA-ARRIVO-BOLLA-R.
+             15 GIORNO                  PIC 99.
+             15 MESE                    PIC 99.
+             15 ANNO                    PIC 99.
+      *
+      *CONTROL LIST
+      *
