@@ -0,0 +1,16 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           DIVIDE AAMMGG-2000 OF PARDAT-2000 BY 10000
+               GIVING W-SECOLO-2000 OF PARDAT-2000
+               REMAINDER W-RESTO-2000 OF PARDAT-2000.
+           IF W-SECOLO-2000 OF PARDAT-2000 < 50
+              COMPUTE AAAA-2000 OF PARDAT-2000 =
+                 2000 + W-SECOLO-2000 OF PARDAT-2000
+           ELSE
+              COMPUTE AAAA-2000 OF PARDAT-2000 =
+                 1900 + W-SECOLO-2000 OF PARDAT-2000
+           END-IF.
+      *
+      *CONTROL LIST
+      *
