@@ -0,0 +1,11 @@
+      *** REC-ANAGRAFICA-MATERIALI-2 ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           10 C-MAT                     PIC S9(15) COMP-3.
+           10 DESCR-CL-AGG              PIC X(21).
+           10 VALID-REC                 PIC XX.
+      *
+      *CONTROL LIST
+      *
