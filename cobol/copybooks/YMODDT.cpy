@@ -0,0 +1,11 @@
+      *** PARAMETRO MODO RAGGRUPPAMENTO UNICODDT PER CONTO (READVE3) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 CONTO-MD                  PIC 9(8).
+           05 TG-MD-1                   PIC X.
+           05 MODO-RAGGR-MD             PIC X.
+      *
+      *CONTROL LIST
+      *
