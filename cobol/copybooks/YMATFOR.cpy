@@ -0,0 +1,14 @@
+      *** REC-MATERIALI-FORNITORE ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           14   D-MATFOR.
+           15 CONTO                         PIC S9(8) COMP.
+           15 C-MAT                         PIC S9(15) COMP-3.
+           15 D-MAT-F                       PIC X(18).
+           15 COL-F                         PIC X(5).
+           15 VAL-REC                       PIC XX.
+      *
+      *CONTROL LIST
+      *
