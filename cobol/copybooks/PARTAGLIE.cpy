@@ -0,0 +1,10 @@
+      *================================================================
+      * PARTAGLIE - parametri di chiamata per TABTAGLIE (manutenzione
+      *             del numero di taglie gestite, a fronte della
+      *             costante NTG-NTG un tempo fissa in copy NTG)
+      *================================================================
+                .
+           05 FUNZIONE-TAGLIE        PIC X.
+              88 TT-CARICA           VALUE "L".
+              88 TT-MANUTENZIONE     VALUE "M".
+           05 NTG-NTG-OUT            PIC S9(4) COMP.
