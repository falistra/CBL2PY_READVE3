@@ -0,0 +1,19 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           MOVE 1 TO W-MODO.
+           CALL "DBPUT" USING W-NOME-DATA-BASE-1
+                              W-NOME-DATA-SET
+                              W-MODO
+                              W-CA-IMAGE
+                              W-TUTTO-RECORD
+                              AREA-REC-SET.
+           IF W-ERRORI-TRAGICI OR W-DATA-SET-PIENO OR
+              W-CATENA-PIENA OR W-MASTER-PIENO
+              MOVE 7 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTDBPUT.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
