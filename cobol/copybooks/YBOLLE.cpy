@@ -0,0 +1,26 @@
+      *** REC-BOLLE ***
+              .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *
+      *            ************************************
+      *            * REC-BOLLE               LL.  22  *
+      *            ************************************
+      *
+                   10 CONTO               PIC S9(9) COMP.
+                   10 RIF-INTERNO         PIC S9(15) COMP-3.
+      *                              riferimento di MOVMAG
+      *                              (data scarico per vend. da neg)
+      *                              (data bolla per vend. da sede )
+                   10 DATA-NASCITA        PIC S9(9) COMP.
+      *                              (data bolla   per vend. da neg)
+      *                              (data scarico per vend. da sede)
+                   10 NUM-PRE-FATT        PIC S9(4) COMP.
+                   10 NUMERO              PIC S9(4) COMP.
+                   10 VAL-REC             PIC XX.
+                      88 REC-AGGIORNATO VALUE "**".
+                   10 MAGAZZINO           PIC S9(4) COMP.
+      *
+      *CONTROL LIST
+      *
