@@ -0,0 +1,21 @@
+      *** RIGO RAPPORTO RICONCILIAZIONE OUTLET ESTERI (RAPESTER) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-RP                   PIC 9(6).
+           05 TG-RP-1                   PIC X.
+           05 CONTO-CLI-RP              PIC 9(9).
+           05 TG-RP-2                   PIC X.
+           05 MAGAZZINO-RP              PIC 9(4).
+           05 TG-RP-3                   PIC X.
+           05 VALUTA-RP                 PIC X(4).
+           05 TG-RP-4                   PIC X.
+           05 QTA-TOT-RP                PIC S9(9).
+           05 TG-RP-5                   PIC X.
+           05 COSTO-TOT-RP              PIC S9(11).
+           05 TG-RP-6                   PIC X.
+           05 CAMBIO-RP                 PIC 9(14).
+      *
+      *CONTROL LIST
+      *
