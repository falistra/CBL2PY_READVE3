@@ -0,0 +1,92 @@
+      *** REC-ANAMAT ***
+      *                                           ********************
+      *            *********************************
+      *            * REC-ANAMAT            LL:94   *
+      *            *********************************
+                .
+      *IF X7=OFF
+      *CONTROL NOLIST
+      *IF
+      *
+                20  C-MAT                   PIC S9(15)   COMP-3.
+                20  D-MAT                   PIC X(24).
+                20  DT-NA                  PIC S9(8)     COMP.
+                20  DT-UV                  PIC S9(8)     COMP.
+                20  P-STOCK                 PIC X(2).
+      ************** P-STOCK  contiene il campo COMPOS. CLASSE
+                20  CTO-RICAVI             PIC S9(8)     COMP.
+                20  CTO-COSTI              PIC S9(9)     COMP.
+      ************** CTO-COSTI contiene il COSTO - lo sconto
+                20  FLAGS-A.
+                 25 FLAG                    PIC X  OCCURS 8.
+                20  FLAGS-RID REDEFINES FLAGS-A.
+                 25  FLAG1                  PIC X.
+                  88  GESTIONE-1-QTA        VALUE " ", "0".
+                  88  GESTIONE-PER-TAGLIE   VALUE "1".
+                 25  FLAG2                  PIC X.
+                  88  GESTIONE-A-PEZZE      VALUE "1".
+                  88  NO-GESTIONE-A-PEZZE   VALUE " ", "0".
+                 25  FLAG3                  PIC X.
+                  88  CAPO-APPESO           VALUE "1".
+                  88  CAPO-IN-SCATOLA       VALUE "0" , " ".
+                 25  FLAG4                  PIC X.
+      ************** FLAG4 contiene il numero di pezzi
+                 25  FLAG5                  PIC X.
+                   88  CAPO-MODA VALUE "1".
+                   88 NO-CAPO-MODA  VALUE "0" , " ".
+                   88 MAT-CONSUMO-MP VALUE "1".
+                   88 MAT-NO-CONSUMO-MP VALUE "0", " ".
+                   88 CAPO-DIVISA VALUE "D".
+                   88 PROTOTIPO  VALUE "P".
+                   88 PROMOZIONALE  VALUE "Z".
+                 25  FLAG6                  PIC X.
+                   88 NORMALE VALUE "0", " ".
+                   88 COMPON-TAILLEUR VALUE "1".
+                   88 TAILLEUR VALUE "2".
+                 25 FLAG7  PIC X.
+                   88 CAPO-ACQUISTO VALUE "1".
+                   88 CAPO-PROD     VALUE "2".
+                   88 ACCESS-ACQ    VALUE "3".
+                   88 CAPO-PROD-DIFF-TESS VALUE "5".
+                   88 CAPO-PROD-TERZI VALUE "6".
+                   88 CAPO-X-MAXIMA VALUE "1", "2", "3", "4".
+                   88 ACCESS-FACON  VALUE "4".
+                   88 CAPO-ESTERNI-DIFF-TESS VALUE "E".
+                   88 CAPO-SCONTO-STOCK VALUE "E","2","5","6","4".
+                 25 FLAG8  PIC X.
+                   88 NO-CONFORM    VALUE "0" , " ".
+                   88 CONFORMATO    VALUE "1".
+                   88 MAXECO        VALUE "2".
+      **** aggiunto INTREND = 3 modelli con collezione = 4,5,6,8
+      **** e societa = 5 ( non valido per riass. Maxima/MM/B2B
+                   88 INTREND       VALUE "3".
+                   88 P-BLACK       VALUE "4".
+                   88 MARELLA       VALUE "5".
+                   88 SPORTMAX      VALUE "6".
+                   88 PERSONA       VALUE "7".
+                   88 WEEK-END      VALUE "8".
+                20  PERC-MAGG              PIC S9(4) COMP.
+      ************** PERC-MAGG contiene il campo DISEGNO
+                20  ALIQ-IVA               PIC S9(4)     COMP.
+                20  CL-GR                   PIC S9(4)    COMP.
+                20  COLLEZIONE              PIC S9(4)    COMP.
+                20  ANNO                    PIC S9(4)    COMP.
+                20  STAGIONE                PIC S9(4)    COMP.
+                20  COSTO                   PIC S9(9)    COMP.
+                20  UN-MIS                  PIC X(4).
+                20  CAT-TAGLIO              PIC XX.
+      ************** CAT-TAGLIO contiene il campo COLORE MAXIMA
+                20  MATER-MAX               PIC S9(4)    COMP.
+                20  CATEG-GHELDA REDEFINES MATER-MAX PIC S9(4) COMP.
+                20  TG-BASE                 PIC S9(4)    COMP.
+                20  PRIMA-TG                PIC S9(4)    COMP.
+                20  ULTIMA-TG               PIC S9(4)    COMP.
+                20  SCORTA-IND.
+                 25  SCORTA                 PIC X.
+                 25  IND                    PIC X.
+                20  TIPO-MAT                PIC XX.
+                20  VALID-REC               PIC XX.
+      *
+      *CONTROL LIST
+      *
+      *
