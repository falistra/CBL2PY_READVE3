@@ -0,0 +1,15 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           CALL "DBLOCK" USING W-NOME-DATA-BASE-1
+                               W-NOME-DATA-SET
+                               W-MODO
+                               W-CA-IMAGE.
+           IF W-ERRORI-TRAGICI
+              MOVE 5 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTLOCK.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
