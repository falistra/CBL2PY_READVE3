@@ -0,0 +1,19 @@
+      *** RECORD DI LOG ECCEZIONI STAMPA ETICHETTE (PRTBCEU8) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-LE                   PIC 9(6).
+           05 TG-LE-1                   PIC X.
+           05 ORA-LE                    PIC 9(6).
+           05 TG-LE-2                   PIC X.
+           05 C-MAT-LE                  PIC 9(15).
+           05 TG-LE-3                   PIC X.
+           05 NEGOZIO-LE                PIC 9(3).
+           05 TG-LE-4                   PIC X.
+           05 DESTINO-LE                PIC 9(2).
+           05 TG-LE-5                   PIC X.
+           05 ERRORE-LE                 PIC X(70).
+      *
+      *CONTROL LIST
+      *
