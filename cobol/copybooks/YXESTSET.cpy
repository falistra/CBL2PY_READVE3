@@ -0,0 +1,21 @@
+      *** RECORD DI LOG MOVIMENTI OUTLET ESTERI (WRITERES/XESTERO) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 DATA-XS                   PIC 9(6).
+           05 TG-XS-1                   PIC X.
+           05 CONTO-CLI-XS              PIC 9(9).
+           05 TG-XS-2                   PIC X.
+           05 MAGAZZINO-XS              PIC 9(4).
+           05 TG-XS-3                   PIC X.
+           05 VALUTA-XS                 PIC X(4).
+           05 TG-XS-4                   PIC X.
+           05 QTA-XS                    PIC S9(7).
+           05 TG-XS-5                   PIC X.
+           05 COSTO-VALUTA-XS           PIC S9(9).
+           05 TG-XS-6                   PIC X.
+           05 CAMBIO-XS                 PIC 9(14).
+      *
+      *CONTROL LIST
+      *
