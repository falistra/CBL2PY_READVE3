@@ -0,0 +1,12 @@
+      *================================================================
+      * YTAGLIE - riga della tabella di manutenzione taglie (TAGLIE)
+      *           una riga per indice di taglia 1..NTG-NTG
+      *================================================================
+                .
+           05 INDICE-TG                PIC 99.
+           05 T-1-TG                   PIC X.
+           05 CODICE-TG                PIC X(4).
+           05 T-2-TG                   PIC X.
+           05 STATO-TG                 PIC X.
+              88 TAGLIA-ATTIVA-TG      VALUE "A".
+              88 TAGLIA-RITIRATA-TG    VALUE "R".
