@@ -0,0 +1,14 @@
+           .
+      *************************************************************
+      *  area dati routine generalizzata ERRORI
+      *************************************************************
+         03 ER-NUM                       PIC S9(4) COMP.
+            88 SQL-FINE                  VALUE 0.
+            88 SQL-CONTINUA              VALUE 1.
+         03 ER-IND                       PIC S9(4) COMP.
+      
+         03 ER-DISP                      PIC X.
+            88 ER-DISPLAY                VALUE "D".
+            88 ER-WINDOW                 VALUE "W".
+            88 ER-DISPLAY-CONTINUE       VALUE "C".
+         03 ER-DESCRIZIONE               PIC X(80).
