@@ -0,0 +1,18 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           MOVE 1 TO W-MODO.
+           CALL "DBUPDATE" USING W-NOME-DATA-BASE-1
+                                 W-NOME-DATA-SET
+                                 W-MODO
+                                 W-CA-IMAGE
+                                 W-TUTTO-RECORD
+                                 AREA-REC-SET.
+           IF W-ERRORI-TRAGICI
+              MOVE 9 TO W-INDICE-8
+              CALL "QDBERROR" USING W-COMMON.
+       EX-TTUPDATE.
+           EXIT.
+      *
+      *CONTROL LIST
+      *
