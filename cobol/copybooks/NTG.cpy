@@ -0,0 +1,6 @@
+      *================================================================
+      * NTG - numero di taglie gestite (size-range bound)
+      *================================================================
+       01 NTG-NTG PIC S9(4) COMP VALUE 10.
+       01 NTG-IN PIC S9(4) COMP.
+       01 NTG-OUT PIC S9(4) COMP.
