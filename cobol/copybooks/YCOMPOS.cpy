@@ -0,0 +1,16 @@
+      *** REC-COMPOSIZIONE ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           10 C-MAT                     PIC S9(15) COMP-3.
+           10 COMPOS-TESSUTO OCCURS 6.
+            15 SIGLA-FIBRA              PIC X(4).
+            15 PERC-COMPOS              PIC S9(3) COMP.
+           10 COMPOS-FODERA  OCCURS 6.
+            15 SIGLA-FIBRA              PIC X(4).
+            15 PERC-COMPOS              PIC S9(3) COMP.
+           10 VALID-REC                 PIC XX.
+      *
+      *CONTROL LIST
+      *
