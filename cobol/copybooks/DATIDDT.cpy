@@ -0,0 +1,15 @@
+      *** TRACCIATO RIGA DI STAMPA DDT ***
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           15 TD-NUMERO-DDT             PIC X(10).
+           15 TD-DATA-DDT               PIC X(10).
+           15 TD-CONTO                  PIC X(8).
+           15 TD-C-MAT                  PIC X(15).
+           15 TD-DESCRIZIONE            PIC X(40).
+           15 TD-QUANTITA               PIC X(8).
+           15 FILLER                    PIC X(41).
+      *
+      *CONTROL LIST
+      *
