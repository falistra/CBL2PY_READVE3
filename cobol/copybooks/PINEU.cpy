@@ -0,0 +1,4 @@
+             CALL "QINEURO" USING        PAR-INEU                       PINEU
+             IF IE-ERRORE                                               PINEU
+               DISPLAY IE-MSG UPON CONSOLE                              PINEU
+             END-IF.                                                    PINEU
