@@ -0,0 +1,17 @@
+      *** RIGA ORDINE E-COMMERCE/MARKETPLACE (READVE3) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 C-MAT-OW                  PIC 9(15).
+           05 TG-OW-1                   PIC X.
+           05 TAGLIA-OW                 PIC 9.
+           05 TG-OW-2                   PIC X.
+           05 QTA-OW                    PIC 9(5).
+           05 TG-OW-3                   PIC X.
+           05 MAG-OW                    PIC 9(3).
+           05 TG-OW-4                   PIC X.
+           05 RIF-ORDINE-OW             PIC X(20).
+      *
+      *CONTROL LIST
+      *
