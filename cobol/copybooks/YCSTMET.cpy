@@ -0,0 +1,9 @@
+      *** PARAMETRO METODO VALORIZZAZIONE COSTO-STD (READVE3/WRITERES) ***
+           .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           05 COD-METODO-COSTO-UP       PIC X.
+      *
+      *CONTROL LIST
+      *
