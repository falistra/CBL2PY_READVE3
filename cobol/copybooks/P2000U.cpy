@@ -0,0 +1,13 @@
+      *IF X8=OFF
+      *CONTROL NOLIST
+      *IF
+           IF NUM-2000 OF PARDAT-2000 < 50
+              COMPUTE AAAA-2000 OF PARDAT-2000 =
+                 2000 + NUM-2000 OF PARDAT-2000
+           ELSE
+              COMPUTE AAAA-2000 OF PARDAT-2000 =
+                 1900 + NUM-2000 OF PARDAT-2000
+           END-IF.
+      *
+      *CONTROL LIST
+      *
