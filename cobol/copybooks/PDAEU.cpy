@@ -0,0 +1,11 @@
+      *                                           ********************* PDAEU
+      *IF X8=OFF                                                        PDAEU
+      *CONTROL NOLIST                                                   PDAEU
+      *IF                                                                PDAEU
+           CALL "QDAEURO" USING        PAR-INEU                       PDAEU
+           IF IE-ERRORE                                               PDAEU
+             DISPLAY IE-MSG UPON CONSOLE                              PDAEU
+           END-IF.                                                    PDAEU
+      *                                           ********************* PDAEU
+      *CONTROL LIST                                                     PDAEU
+      *                                                                 PDAEU
