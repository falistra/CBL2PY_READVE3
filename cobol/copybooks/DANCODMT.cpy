@@ -0,0 +1,27 @@
+                .
+      *IF X9=OFF
+      *CONTROL NOLIST
+      *IF
+           15 C-MAT-TRANSITO.
+             20  MODELLO                  PIC 9(7).
+             20 MOD-RID  REDEFINES MODELLO.
+              25  COLLEZIONE              PIC 9.
+              25  CLASSE                  PIC 99.
+              25  STAGIONE                PIC 9.
+              25  PROGR-MOD               PIC 99.
+              25  ANNO                    PIC 9.
+             20  ARTICOLO                 PIC 9(5).
+             20 ART-RID  REDEFINES ARTICOLO.
+              25 GR-MERC                  PIC 99.
+              25 FILLER REDEFINES GR-MERC.
+                30 VEST-A                 PIC 9.
+                30 PEZZO-A                PIC 9.
+              25 PROGR-ART                PIC 999.
+              25 FILLER REDEFINES PROGR-ART.
+               30 FILLER                  PIC 9.
+               30 PREFISSO-V-F            PIC 9.
+               30 SOCIETA-MOD             PIC 9.
+             20  COLORE                   PIC 999.
+      *
+           15 C-MAT-TRANS-RID REDEFINES C-MAT-TRANSITO PIC 9(15).
+      *CONTROL LIST
