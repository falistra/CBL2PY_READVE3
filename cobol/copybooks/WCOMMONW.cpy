@@ -0,0 +1,418 @@
+             .
+      *IF  X9=OFF
+      *CONTROL NOLIST
+      *IF
+           15   W-SOTTOSISTEMA              PIC 99.
+           15   W-DATI-W-IMAGE.
+            20   W-NOME-DATA-BASE-1         PIC X(16).
+            20   W-TAB-DB.
+             25   W-NOME-DB                 PIC X(16) OCCURS 8.
+            20   FILLER REDEFINES W-TAB-DB.
+             25   W-NOME-DB-1               PIC X(16).
+             25   W-NOME-DB-2               PIC X(16).
+             25   W-NOME-DB-3               PIC X(16).
+             25   W-NOME-DB-4               PIC X(16).
+             25   W-NOME-DB-5               PIC X(16).
+             25   W-NOME-DB-6               PIC X(16).
+             25   W-NOME-DB-7               PIC X(16).
+             25   W-NOME-DB-8               PIC X(16).
+            20   W-MODO                     PIC S9(4) COMP.
+            20   W-NOME-CAMPO               PIC X(16).
+            20   W-VALORE-CAMPO             PIC S9(15) COMP-3.
+            20   W-DB-KEY-P16 REDEFINES W-VALORE-CAMPO
+                                            PIC S9(15) COMP-3.
+            20   W-VAL-1 REDEFINES W-VALORE-CAMPO.
+             25   W-VALORE-CAMPO-W          PIC S9(9) COMP.
+             25   W-DB-KEY-W REDEFINES W-VALORE-CAMPO-W
+                                            PIC S9(9) COMP.
+             25   FILLER                    PIC X(4).
+            20   W-VAL-2 REDEFINES W-VALORE-CAMPO.
+             25   W-VALORE-CAMPO-HW         PIC S9(4) COMP.
+             25   W-DB-KEY-HW REDEFINES W-VALORE-CAMPO-HW
+                                            PIC S9(4) COMP.
+             25   FILLER                    PIC X(6).
+            20   W-VAL-3 REDEFINES W-VALORE-CAMPO.
+             25   W-VALORE-CAMPO-X4         PIC X(4).
+             25   W-DB-KEY-X4 REDEFINES W-VALORE-CAMPO-X4
+                                            PIC X(4).
+             25   FILLER                    PIC X(4).
+            20   W-VAL-4 REDEFINES W-VALORE-CAMPO.
+             25   W-VALORE-CAMPO-12         PIC S9(11) COMP-3.
+             25   FILLER                    PIC XX.
+            20   W-VAL-5 REDEFINES W-VALORE-CAMPO.
+             25   W-VALORE-CAMPO-15         PIC S9(15) COMP.
+            20   W-NOME-DATA-SET            PIC X(8).
+            20   W-PAROLA-CHIAVE-1          PIC X(8).
+            20   W-TUTTO-RECORD             PIC XX.
+            20   W-CHIUSURA-TOTALE          PIC XX.
+      *
+            20   W-CA-IMAGE.
+             25   W-STATUS-WORD-IMAGE       PIC S9(4) COMP.
+                88  W-OK-IMAGE              VALUE  0.
+                88  W-ERRORI-TRAGICI        VALUE  -9999 THRU -1.
+                88  W-INIZIO-FILE           VALUE  10.
+                88  W-FINE-FILE             VALUE  11.
+                88  W-FUORI-FILE            VALUE  12 , 13.
+                88  W-INIZIO-CATENA         VALUE  14.
+                88  W-FINE-CATENA           VALUE  15.
+                88  W-DATA-SET-PIENO        VALUE  16.
+                88  W-REC-NON-TROVATO       VALUE  17.
+                88  W-ACCESSO-PROTETTO      VALUE  20.
+                88  W-CHIAVE-DOPPIA         VALUE  43.
+                88  W-CATENA-NON-ESAURITA   VALUE  44.
+                88  W-CATENA-PIENA          VALUE 200 THRU 299.
+                88  W-MASTER-PIENO          VALUE 300 THRU 399.
+             25   W-WORD-L-BUFF             PIC S9(4) COMP.
+             25   W-WORD-ATT                PIC S9(9) COMP.
+             25   W-WORD-SIN                PIC S9(9) COMP.
+                  88 W-CATENA-VUOTA         VALUE 0.
+             25   W-WORD-PREC               PIC S9(9) COMP.
+             25   W-WORD-SEG                PIC S9(9) COMP.
+      *
+           15   W-DATI-W-DEL.
+            20   W-CA-DEL.
+             25   W-STATUS-WORD-DEL         PIC S9(4) COMP.
+                88  W-OK-DEL                VALUE  0.
+                88  W-ERRORE-DEL            VALUE  -1.
+                88  W-ERRORE-FILE           VALUE  0 THRU 999.
+                88  W-ERRORE-SHOW           VALUE  1000 THRU 9999.
+                88  W-FINE-MESSAGGIO        VALUE  -2.
+                88  W-ERRORE-EDIT           VALUE  -1.
+                88  W-ERRORE-EDIT-SPECIALE  VALUE  -3.
+                88  W-FLAG-EDIT             VALUE  -3 THRU 0.
+                88  W-ERRORI-TRAGICI-DEL    VALUE  -2007 THRU -1000.
+                88  W-ERRORE-DEL-TRASMIS    VALUE -2001.
+                 25        W-SW.
+            30  W-SW-1                          PIC S9(4) COMP.
+            30  W-SW-2                      PIC  S9(4) COMP.
+            30  W-SW-3                      PIC S9(4) COMP.
+            30  W-SW-4                      PIC S9(4) COMP.
+            30  W-SW-5                      PIC S9(4) COMP.
+            30  W-SW-6                      PIC S9(4) COMP.
+            30  W-SW-7                      PIC S9(4) COMP.
+            30  W-SW-8                      PIC S9(4) COMP.
+            30  W-SW-9                      PIC S9(4) COMP.
+            30  W-SW-10                     PIC S9(4) COMP.
+             25   FILLER                    PIC X(234).
+            20   W-NOME-MODULO              PIC X(16).
+            20   W-LL-MODULO                PIC S9(4) COMP.
+            20   W-NOME-PROX-MODULO         PIC X(16).
+            20   W-CAMPO-ERRATO.
+             25   W-RIGA                    PIC  999.
+             25   W-COLONNA                 PIC  999.
+             25   FILLER                    PIC X(66).
+             25   W-SYSMODULI               PIC X(36).
+             25   W-PROX-MODULO             PIC X(16).
+             25   W-TERMINALE               PIC X(8).
+      *
+           15   W-DATI-VIEW REDEFINES W-DATI-W-DEL.
+            20   W-CA-VIEW.
+             25   W-CSTATUS                 PIC S9(4) COMP-5.
+                88 W-OK-VIEW                VALUE 0.
+             25   W-LINGUAGGIO              PIC S9(4) COMP-5.
+                88  W-COBOL                 VALUE  0.
+             25   W-LL-CA-VIEW              PIC S9(4) COMP-5.
+             25   W-EXT-BASIC               PIC S9(4) COMP-5.
+             25   W-COLLECT-BROWSE          PIC S9(4) COMP-5.
+                88  W-COLLECT               VALUE 0.
+                88  W-BROWSE                VALUE 1.
+             25   W-ULT-TASTO-FUNZ          PIC S9(4) COMP-5.
+                88  W-F0                    VALUE 0.
+                88  W-F1                    VALUE 1.
+                88  W-F2                    VALUE 2.
+                88  W-F3                    VALUE 3.
+                88  W-F4                    VALUE 4.
+                88  W-F5                    VALUE 5.
+                88  W-F6                    VALUE 6.
+                88  W-F7                    VALUE 7.
+                88  W-F8                    VALUE 8.
+             25   W-NUMERO-ERRORI           PIC S9(4) COMP-5.
+                88  W-NO-ERR                VALUE 0.
+                88  W-ERRORI-FORMALI        VALUE 9999.
+             25   W-WIND-EN                 PIC S9(4) COMP-5.
+             25   FILLER REDEFINES W-WIND-EN.
+              30   W-FILLER                 PIC X.
+              30   W-WINDOW-ENH             PIC X.
+             25   W-MULTIUSAGE              PIC S9(4) COMP-5.
+             25   W-LABEL-OPTION            PIC S9(4) COMP-5.
+             25   W-NOME-CFORM              PIC X(15).
+             25   W-FILLER                  PIC X.
+             25   W-NOME-NFORM              PIC X(15).
+             25   W-FILLER                  PIC X.
+             25   W-FLAG-REPEAT             PIC S9(4) COMP-5.
+                88  W-NORMAL                VALUE 0.
+                88  W-REPEAT                VALUE 1.
+                88  W-V-REPEAT-APP          VALUE 2.
+             25   W-FLAG-FREEZE             PIC S9(4) COMP-5.
+                88  W-CLEAR                 VALUE 0.
+                88  W-APP-NEXT              VALUE 1.
+                88  W-FREEZE-APP            VALUE 2.
+             25   W-NR-RIGHE-CFORM          PIC S9(4) COMP-5.
+             25   W-LL-BUFFER               PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   W-LOOK-AHEAD              PIC S9(4) COMP-5.
+             25   W-DELETE-FLAG             PIC S9(4) COMP-5.
+             25   W-SHOWCONTROL             PIC S9(4) COMP-5.
+                88  W-DFORM-BIT15           VALUE 1, 129.
+                88  W-DDATI-BIT14           VALUE 2, 130.
+                88  W-DWIND-BIT13           VALUE 4, 132.
+             25   W-FILLER                  PIC S9(4) COMP-5.
+             25   W-PRINTFILE-NUM           PIC S9(4) COMP-5.
+             25   W-FILERRNUM               PIC S9(4) COMP-5.
+             25   W-ERRFILNUM               PIC S9(4) COMP-5.
+             25   W-FORM-STORE-SIZE         PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   W-NUM-RECS                PIC S9(9) COMP-5.
+             25   W-RECNUM                  PIC S9(9) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   W-TERMFILENUM             PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   FILLER                    PIC S9(4) COMP-5.
+             25   W-RETRIES                 PIC S9(4) COMP-5.
+             25   W-OPTIONS                 PIC S9(4) COMP-5.
+             25   W-ENVIRON                 PIC S9(4) COMP-5.
+             25   W-USER-TIME               PIC S9(4) COMP-5.
+             25   W-TERM-IDENTIFIER         PIC S9(4) COMP-5.
+                  88 W-TERM-2624            VALUE 9, 13.
+             25   W-LAB-INFO                PIC S9(4) COMP-5.
+      *
+            20   W-NOME-FORMSFILE           PIC X(20).
+            20   W-NOME-TERMINALE           PIC X(10).
+            20   W-NOME-FORM-TEST           PIC X(14).
+            20   W-NOME-FORM-DETT           PIC X(14).
+            20   W-LL-FIELD                 PIC S9(4) COMP-5.
+            20   W-FLAGS-STD.
+             25   W-FLAG-ERRORI-STD         PIC S9(4) COMP.
+                88 W-NO-ERRORI              VALUE 0.
+                88 W-ERR-TESTATA            VALUE 1.
+                88 W-ERR-DETTAGLIO          VALUE 2.
+             25  W-FLAG-COMANDO             PIC S9(4) COMP-5.
+                88 W-NO-COMANDO             VALUE 0.
+                88 W-COMANDO-OK             VALUE 1.
+                88 W-COMANDO-NO-OK          VALUE -1.
+             25  W-FLAG-RICERCA             PIC S9(4) COMP-5.
+            20   W-NR-FIELD                 PIC S9(4) COMP-5.
+            20   W-LL-FIELD-MOSSO           PIC S9(4) COMP-5.
+            20   W-NR-PROX-FIELD            PIC S9(4) COMP-5.
+            20   W-PRINT-C                  PIC S9(4) COMP-5.
+            20   W-PAGE-C                   PIC S9(4) COMP-5.
+      *
+            20   W-DATI-WINDOW.
+             25   W-LL-MAX-WINDOW           PIC S9(4) COMP-5.
+             25   W-LL-WINDOW               PIC S9(4) COMP-5.
+             25   W-MESS-X-WINDOW.
+              30   W-FIL-WINDOW             PIC X(54).
+              30   W-RESTO-WINDOW           PIC X(24).
+      *
+            20   W-CAMPO-ERR.
+             25   W-FIL-ERR                 PIC X.
+             25   W-NUM-ERR                 PIC Z(15)9.
+             25   W-NUM-ERR-X REDEFINES W-NUM-ERR PIC X(16).
+             25   W-FILLER                  PIC X.
+            20   W-LL-CAMPO-ERR             PIC S9(4) COMP.
+            20   W-LL-CAMPO-ERR-2           PIC S9(4) COMP.
+      *
+            20   W-CAMPI-FLAG-STD.
+             25   W-FLAG-FINISH-TEST        PIC S9(4) COMP.
+             25   W-FLAG-FINISH-DETT        PIC S9(4) COMP.
+                  88 W-FINISH-DETT          VALUE 1, 3.
+                  88 W-DETT-CIECO           VALUE 2, 3.
+             25   W-NUMERO-FORMS            PIC S9(4) COMP.
+             25   W-FLAG-LOOP-TEST          PIC S9(4) COMP.
+             25   W-FLAG-TIPO-AGG           PIC S9(4) COMP.
+                88  W-AGG-FINALE            VALUE 1.
+                88  W-AGG-PER-PAG           VALUE 2.
+      *
+            20   W-FLAG-CHIUDI-TEST             PIC S9(4)  COMP.
+             88   W-FINE-TESTATA              VALUE 1.
+           20   W-FLAG-CHIUDI-DETT          PIC  S9(4)  COMP.
+             88   W-FINE-DETTAGLIO          VALUE 1.
+           20  W-LL-DISPLAY               PIC S9(4) COMP.
+           20  W-CTL-DISPLAY              PIC S9(4) COMP.
+             20   W-CAMPO-SIGLA.
+              30   W-PAR-TESTP.
+              35   W-LL-MAX-SIGLA           PIC S9(4) COMP.
+              35   W-LL-SIGLA               PIC S9(4) COMP.
+              30   W-SIGLA-OUT.
+               35   W-POS-RC                PIC X(9).
+               35   FILLER                  PIC XX.
+               35   W-SIGLA-AZ              PIC X(8).
+               35   FILLER                  PIC XX.
+              30  FILLER REDEFINES W-SIGLA-OUT.
+      *      35  FILLER                   PIC X(20).
+            35   W-CAMPO-COMANDO.
+             45   W-CAMPO-PUNTO             PIC X.
+             45   W-FILLER                  PIC X.
+                  88 W-PAGINAZ              VALUE "P".
+             45   W-FIL-COM-SPACE.
+              47  W-COMAND-SPACE-1          PIC X.
+                  88 W-P-1-9                VALUE "1" THRU "9".
+              47  W-COMAND-SPACE-2          PIC X.
+                  88 W-P-10-99              VALUE "0" THRU "9".
+             20   FILLER                    PIC X.
+             20   W-PAR-SOPTV.
+              25   W-FUNZ-SOPTV             PIC S9(4) COMP.
+              25   W-STATO-SOPTV            PIC S9(4) COMP.
+              25   W-TIPO-SOPTV             PIC S9(4) COMP.
+              25   FILLER                   PIC X.
+              25   W-RIGA-V                 PIC 99.
+              25   FILLER                   PIC X.
+              25   W-COLONNA-V              PIC 99.
+      *
+           15   W-MESSAGGI-COMANDO.
+            20   W-ULT-MESS-COMANDO         PIC X(4).
+                88  W-CHIUDI-SOTTOSISTEMA   VALUE  ".CS ".
+                88  W-CHIUDI-FUNZIONE       VALUE  ".CF ".
+                88  W-CHIUDI-OPERAZIONE     VALUE  ".CO ".
+                88  W-ANNULLA-1               VALUE  ".A  ".
+                88  W-PROSEGUI-1            VALUE  ".P  ".
+                88  W-VARIA                 VALUE  ".V  ".
+                88  W-PAG-PRECEDENTE        VALUE  ".PP ".
+                88  W-PAG-SEGUENTE          VALUE  ".PS ".
+                 88 W-INSERISCI             VALUE  ".I  ".
+                 88 W-ANNULLA-RIGA          VALUE  ".AR ".
+                 88 W-STAMPA                VALUE ".S  ".
+            20 FILLER REDEFINES W-ULT-MESS-COMANDO.
+             25 W-ULT-MESS-1                PIC XX.
+              88 W-CHIUDI                   VALUE ".C".
+              88 W-ANNULLA                  VALUE ".A".
+              88 W-PROSEGUI                 VALUE ".P".
+             25 W-NR-PAGINA-10-99           PIC 99.
+             25 FILLER REDEFINES W-NR-PAGINA-10-99.
+              30 W-NR-PAGINA-1-9            PIC 9.
+              30 FILLER                     PIC X.
+            20 FILLER REDEFINES W-ULT-MESS-COMANDO.
+             25 W-ULT-MESS-2                PIC X.
+              88 W-COMANDO                  VALUE ".".
+             25 FILLER                      PIC X.
+             25 FILLER                      PIC X.
+               88 W-PAGINA-1-9              VALUE "1" THRU "9".
+             25 FILLER                      PIC X.
+              88 W-PAGINA-10-99             VALUE "0" THRU "9".
+            20   W-ZONA-MESSAGGI-FISSI.
+              25 W-ZONA-MESSAGGI-PUNTO.
+               30 W-NR-MESS-PUNTO           PIC S9(4)  COMP.
+              30  W-PUNTO-CS.
+               35  W-PUNTO                  PIC X.
+               35  FILLER                   PIC XXX.
+              30  W-PUNTO-CF                PIC X(4).
+              30  W-PUNTO-CO                PIC X(4).
+              30  W-PUNTO-A                 PIC X(4).
+              30  W-PUNTO-P                 PIC X(4).
+              30  W-PUNTO-V                 PIC X(4).
+              30  W-PUNTO-PP                PIC X(4).
+              30  W-PUNTO-PS                PIC X(4).
+              30  W-PUNTO-I                 PIC X(4).
+              30  W-PUNTO-AR                PIC X(4).
+            25 FILLER REDEFINES W-ZONA-MESSAGGI-PUNTO.
+             30 FILLER                      PIC XX.
+             30   W-MESS-FISSO    PIC X(4) OCCURS 10
+                                    INDEXED BY  I-W-MESS-FISSO.
+      *
+            15  W-FLAG-LAVORO               PIC S9(4)  COMP.
+             88  W-FINE-LAVORO              VALUE 1.
+             88  W-LAVORO-CONTINUO          VALUE 0.
+           15   W-DATI-GENERALI.
+            20   W-SIGLA-TERMINALE          PIC X(4).
+            20   W-SIGLA-OUT-ASSOCIATO.
+              25    W-TIPO-TER       PIC XX.
+              25    W-NR-OUT-ASSOCIATO    PIC XX.
+            20   W-TIPO-ASSOCIAZIONE        PIC XX.
+            20   W-INDICI-W-COMMON.
+             25   W-INDICE-1                PIC S9(4) COMP.
+             25   W-INDICE-2                PIC S9(4) COMP.
+             25   W-INDICE-3                PIC S9(4) COMP.
+             25   W-INDICE-4                PIC S9(4) COMP.
+             25   W-INDICE-5                PIC S9(4) COMP.
+             25   W-INDICE-6                PIC S9(4) COMP.
+             25   W-INDICE-7                PIC S9(4) COMP.
+             25   W-INDICE-8                PIC S9(4) COMP.
+      *           USATO COME FLAG PER ROUTINES DEL E IMAGE
+            20   W-INDICI-W-COMMON-RID REDEFINES W-INDICI-W-COMMON.
+             25   W-INDICE                  PIC S9(4) COMP OCCURS 8
+                                            INDEXED BY I-W-INDICE.
+            20   W-SIGLA-UTENTE             PIC X(8).
+            20   W-DATA-DEL-GIORNO.
+             25   W-FORMATO-INTERNO         PIC 9(8) COMP.
+             25   W-FORMATO-ESTERNO-1       PIC X(8).
+             25   W-FORMATO-GG-MM-AA REDEFINES W-FORMATO-ESTERNO-1
+                                            PIC X(8).
+             25   W-FORMATO-ESTERNO-2       PIC X(12).
+             25 W-FORMATO-GG-MMM-AAAA REDEFINES W-FORMATO-ESTERNO-2
+                                            PIC X(12).
+             25 W-FORMATO-GGMMAA.
+               30  W-GG           PIC 99.
+               30 W-MM            PIC 99.
+               30 W-AA            PIC 99.
+            20   W-PARAMETRI-UTE.
+             25   W-CODICE-FISCALE          PIC X(16).
+             25   W-CONTI-BASE.
+              30   W-CLIENTI-ITA            PIC 9(4) COMP.
+              30   W-CLIENTI-EXP            PIC 9(4) COMP.
+              30   W-FORNITORI              PIC 9(4) COMP.
+              30   W-AGENTI-ITA             PIC 9(4) COMP.
+              30   W-AGENTI-EXP             PIC 9(4) COMP.
+              30   W-PORTAF-ITA             PIC 9(4) COMP.
+              30   W-PORTAF-EXP             PIC 9(4) COMP.
+              30   W-I-V-A                  PIC 9(4) COMP.
+              30   W-RICAVI-ITA-INV         PIC 9(4) COMP.
+              30   W-RICAVI-ITA-PE          PIC S9(4) COMP.
+              30   W-RICAVI-EXP-INV         PIC S9(4) COMP.
+              30   W-RICAVI-EXP-PE          PIC S9(4) COMP.
+              30   W-RICAVI-MP              PIC 9(4) COMP.
+              30   W-TRASPORTI              PIC 9(4) COMP.
+              30   W-IMBALLI                PIC 9(4) COMP.
+              30   W-SCONTI                 PIC 9(4) COMP.
+              30   W-BANCHE                 PIC 9(4) COMP.
+              30   W-DEBIT-DIV              PIC 9(4) COMP.
+              30   W-CREDIT-DIV             PIC 9(4) COMP.
+              30   W-EFFETTI-SCONTO         PIC 9(4) COMP.
+              30   W-EFFETTI-SBF            PIC 9(4) COMP.
+              30   W-EFFETTI-DOPO-INCASSO   PIC 9(4) COMP.
+              30   W-SPESE-VARIE-BOLLI      PIC 9(4) COMP.
+              30   W-RICAVI-CAUZ            PIC 9(4) COMP.
+              30   W-COSTI                  PIC 9(4) COMP.
+              30   W-FORN-ANTICIPI          PIC 9(4) COMP.
+              30   W-CLIENTI-ANTICIPI       PIC 9(4) COMP.
+              30   W-CONTO-RAG-1            PIC 9(4) COMP.
+              30   W-CONTO-RAG-2            PIC 9(4) COMP.
+              30   W-PERDITE-PROFITTI       PIC 9(4) COMP.
+              30   W-BILANCIO-CHIUSURA      PIC 9(4) COMP.
+              30   W-BILANCIO-APERTURA      PIC 9(4) COMP.
+             25   W-CONTI-BASE-RID REDEFINES W-CONTI-BASE.
+              30   W-CONTO-BASE             PIC 9(4) COMP OCCURS 32
+                                            INDEXED BY I-W-CONTO-BASE.
+             25   W-TIPO-LANCIO             PIC S9(4) COMP.
+             25   W-NUM-TERM                PIC  9(4) COMP.
+             25   W-UTENTE                  PIC X(8).
+             25   W-GRUPPO                  PIC X(8).
+             25   W-ACCOUNT                 PIC X(8).
+             25   W-IND-REC-PARAM           PIC S9(9) COMP.
+      *conv
+      * directory di lavoro
+             25 AREE-VARIE-MENUTREE.
+               30 W-DIRECTORY               PIC X(60).
+      *conv-end
+             25   W-PARAMETRI-FUNZIONE      PIC X(144).
+             25   W-PAR-FUNZ-RID  REDEFINES W-PARAMETRI-FUNZIONE.
+              30   W-FLAGS.
+               35   W-FLAG-1                PIC X.
+               35   W-FLAG-2                PIC X.
+               35   W-FLAG-3                PIC X.
+               35   W-FLAG-4                PIC X.
+               35   W-FLAG-5                PIC X.
+               35   W-FLAG-6                PIC X.
+               35   W-FLAG-7                PIC X.
+               35   W-FLAG-8                PIC X.
+      *
+              30   FILLER                   PIC X(136).
+      *
+      *
+      *
+      *CONTROL LIST
