@@ -0,0 +1,33 @@
+      *************************************
+      * REC SITPF         LL: 224         *
+      *************************************
+                .
+           15 C-MAT               PIC S9(15) COMP-3.
+           15 MAGAZZINO           PIC S9(4)  COMP.
+           15 QTA-GIAC.
+            20  QTA-GIAC-PF        PIC S9(8) COMP
+               OCCURS 10.
+           15 VAL-GIAC            PIC S9(11) COMP-3.
+           15 QTA-INV.
+            20 QTA-INV-PF       PIC S9(8) COMP
+               OCCURS 10.
+           15 VAL-INV             PIC S9(11) COMP-3.
+           15 DT-UM               PIC S9(8)  COMP.
+           15 DT-INV              PIC S9(8)  COMP.
+           15 QTA-ORDINATA.
+            20 QTA-ORD           PIC S9(8) COMP
+               OCCURS 10.
+           15 QTA-ORDINATA-C.
+            20  QTA-ORD-C        PIC S9(8) COMP
+               OCCURS 10.
+           15 QTA-IMPEGNATA.
+            20  QTA-IMP          PIC S9(8) COMP
+               OCCURS 10.
+           15 QTA-IMPEGNATA-C.
+            20  QTA-IMP-C        PIC S9(8) COMP
+               OCCURS 10.
+           15 VAL-REC             PIC XX.
+            88 BOX-SOSPESO   VALUE "S ".
+      *
+      *CONTROL LIST
+      *
