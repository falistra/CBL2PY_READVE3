@@ -0,0 +1,22 @@
+      *================================================================
+      * PARRESOF - parametri di chiamata per RESOFOR (movimento di
+      *            reso merce a fornitore su MOVMAG/ANACON/MATFOR,
+      *            distinto dallo storno di sessione di READVE3 e dal
+      *            travaso di magazzino di READTR3)
+      *================================================================
+                .
+           05 RIF-INTERNO-RESOFOR    PIC S9(15) COMP-3.
+           05 NUMERO-RIGA-RESOFOR    PIC S9(4) COMP.
+           05 C-MAT-RESOFOR          PIC S9(15) COMP-3.
+           05 MAGAZZINO-RESOFOR      PIC S9(4) COMP.
+           05 CONTO-FORN-RESOFOR     PIC S9(8) COMP.
+           05 QTA-TAGLIE-RESOFOR.
+              10 QTA-RESOFOR         PIC S9(4) COMP
+                 OCCURS 10.
+           05 ESITO-RESOFOR          PIC S9(4) COMP.
+              88 RESOFOR-OK              VALUE 0.
+              88 RESOFOR-FORN-INESIST    VALUE 1.
+              88 RESOFOR-CONTO-NON-FORN  VALUE 2.
+              88 RESOFOR-MATFOR-INESIST  VALUE 3.
+              88 RESOFOR-QTA-NON-VALIDA  VALUE 4.
+              88 RESOFOR-ERR-SCRITTURA   VALUE 5.
