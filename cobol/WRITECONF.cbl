@@ -0,0 +1,176 @@
+000100*CONTROL DYNAMIC
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. WRITECONF.
+000310*2026*        09/08/26
+000320*     coda di conferma/reinvio per le esportazioni di WRITERES:
+000330*     marca una giornata come confermata o fallita nel log
+000340*     WRESLOG, oppure rilegge tutte le righe di una giornata e
+000350*     richiama WRITERES per ciascuna, riproducendo l'esportazione
+000360*     (stesso RIF-INTR/conto/magazzino/causale gia' registrati).
+000370*
+000400 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  HP-3000.
+000700 OBJECT-COMPUTER.  HP-3000.
+000800 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+000900 INPUT-OUTPUT SECTION.
+001000     FILE-CONTROL.
+001100     SELECT OPTIONAL FILE-EXPLOG ASSIGN TO "WRESLOG"
+001200        ORGANIZATION IS LINE SEQUENTIAL
+001300        FILE STATUS IS CHECK-LOG.
+001400*
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700 FD FILE-EXPLOG DATA RECORD REC-LOG.
+001800 01 REC-LOG COPY WRESLOG.
+001900*
+002000 WORKING-STORAGE SECTION.
+002100*
+002200 77 CHECK-LOG       PIC XX.
+002300    88 LOG-APERTO   VALUES ARE "05", "00".
+002400*
+002500 01 OK-FINE-LOG     PIC S9(4) COMP.
+002600    88 LETTO-FINE-LOG VALUE 1.
+002700*
+002800 01 CONT-RIGHE-COM  PIC S9(4) COMP.
+002900*
+002910 01 T-TAB-RIC       PIC X VALUE X"9".
+002920*
+003000*FIFRA* riga CAMPI-UTILI ricostruita dal log per il reinvio
+003100 01 CAMPI-X-RIC.
+003200  05 RIF-INTR-RIC        PIC 9(12).
+003300  05 CONTO-CLI-RIC       PIC S9(9) COMP.
+003400  05 CONTO-DEST-RIC      PIC S9(9) COMP.
+003500  05 MAGAZZINO-RIC       PIC S9(4) COMP.
+003600  05 DEST-RIC            PIC S9(4) COMP.
+003700  05 DIVISA-RIC          PIC XXXX.
+003800  05 LISTINO-RIC         PIC 9(4).
+003900  05 CAUSALE-RIC         PIC X(4).
+004000 01 DATA-CARICO-RIC      PIC 9(6).
+004100*
+004200*FIFRA* un record SQLCA espanso a mano, come gia' fa READVE3 al
+004300*       posto di "EXEC SQL INCLUDE SQLCA END-EXEC" -- WRITECONF
+004400*       non esegue SQL proprio, gli serve solo per inoltrarlo
+004500*       intatto a WRITERES nella CALL di reinvio.
+004600 01 SQLCA.
+004700     05  SQLCAID              PIC X(8).
+004800     05  SQLCABC              PIC S9(9) COMP.
+004900     05  SQLCODE              PIC S9(9) COMP.
+005000     05  SQLERRM.
+005100         49  SQLERRML         PIC S9(9) COMP.
+005200         49  SQLERRMC         PIC X(256).
+005300     05  SQLERRP              PIC X(8).
+005400     05  SQLERRD OCCURS 6     PIC S9(9) COMP.
+005500     05  SQLWARN.
+005600         10  SQLWARN0         PIC X(1).
+005700         10  SQLWARN1         PIC X(1).
+005800         10  SQLWARN2         PIC X(1).
+005900         10  SQLWARN3         PIC X(1).
+006000         10  SQLWARN4         PIC X(1).
+006100         10  SQLWARN5         PIC X(1).
+006200         10  SQLWARN6         PIC X(1).
+006300         10  SQLWARN7         PIC X(1).
+006400     05  SQLEXT1              PIC X(4).
+006500     05  SQLEXT2              PIC X(4).
+006600*
+006700 LINKAGE SECTION.
+006800*
+006900 01 W-COMMON          COPY WCOMMONW.
+007000*
+007100 01 PAR-WRITECONF.
+007200  05 DATA-RIC            PIC 9(6).
+007300  05 AZIONE-RIC          PIC X.
+007400     88 AZ-CONFERMA      VALUE "C".
+007500     88 AZ-FALLITO       VALUE "F".
+007600     88 AZ-REINVIO       VALUE "R".
+007700  05 CONT-RIGHE-RIC      PIC S9(4) COMP.
+007800*
+007900*PAGE
+008000 PROCEDURE DIVISION  USING W-COMMON
+008100                           PAR-WRITECONF.
+008200 INIZIO.
+008300     MOVE 0 TO CONT-RIGHE-RIC.
+008400     EVALUATE TRUE
+008500        WHEN AZ-CONFERMA
+008600           MOVE "CONFERMATO" TO STATO-LOG
+008700           PERFORM SEGNA-GIORNATA THRU EX-SEGNA-GIORNATA
+008800        WHEN AZ-FALLITO
+008900           MOVE "FALLITO"    TO STATO-LOG
+009000           PERFORM SEGNA-GIORNATA THRU EX-SEGNA-GIORNATA
+009100        WHEN AZ-REINVIO
+009200           PERFORM REINVIA-GIORNATA THRU EX-REINVIA-GIORNATA
+009300     END-EVALUATE.
+009400 FINE.
+009500     EXIT PROGRAM.
+009600*
+009700*
+009800*     scrive una riga di controllo "tutta la giornata" nel log:
+009900*     RIF-INTR-LOG=0 la distingue dalle righe di transazione
+010000*     scritte da WRITERES (che hanno sempre un RIF-INTR reale)
+010100 SEGNA-GIORNATA.
+010200     MOVE DATA-RIC TO DATA-LOG.
+010300     MOVE 0 TO RIF-INTR-LOG.
+010400     MOVE 0 TO CONTO-CLI-LOG CONTO-DEST-LOG MAGAZZINO-LOG
+010500               DEST-LOG LISTINO-LOG DATA-CARICO-LOG.
+010600     MOVE SPACES TO DIVISA-LOG CAUSALE-LOG.
+010700     MOVE T-TAB-RIC TO TL-1 TL-2 TL-3 TL-4 TL-5
+010800                       TL-6 TL-7 TL-8 TL-9 TL-10.
+010900     OPEN EXTEND FILE-EXPLOG.
+011000     PERFORM UNTIL LOG-APERTO
+011100        OPEN EXTEND FILE-EXPLOG
+011200     END-PERFORM.
+011300     WRITE REC-LOG.
+011400     CLOSE FILE-EXPLOG.
+011500     MOVE 1 TO CONT-RIGHE-RIC.
+011600 EX-SEGNA-GIORNATA.
+011700     EXIT.
+011800*
+011900*
+012000*     rilegge ogni riga di transazione della giornata richiesta e
+012100*     richiama WRITERES per riprodurre l'esportazione
+012200 REINVIA-GIORNATA.
+012300     MOVE 0 TO OK-FINE-LOG.
+012400     MOVE 0 TO CONT-RIGHE-COM.
+012500     OPEN INPUT FILE-EXPLOG.
+012600     IF LOG-APERTO
+012700        PERFORM LEGGI-REC-LOG THRU EX-LEGGI-REC-LOG
+012800            UNTIL LETTO-FINE-LOG
+012900        CLOSE FILE-EXPLOG
+013000     END-IF.
+013100     MOVE CONT-RIGHE-COM TO CONT-RIGHE-RIC.
+013200 EX-REINVIA-GIORNATA.
+013300     EXIT.
+013400*
+013500*
+013600 LEGGI-REC-LOG.
+013700     READ FILE-EXPLOG
+013800        AT END
+013900           MOVE 1 TO OK-FINE-LOG
+014000        NOT AT END
+014100           IF DATA-LOG = DATA-RIC AND RIF-INTR-LOG NOT = 0
+014200              PERFORM RICHIAMA-WRITERES THRU EX-RICHIAMA-WRITERES
+014300              ADD 1 TO CONT-RIGHE-COM
+014400           END-IF
+014500     END-READ.
+014600 EX-LEGGI-REC-LOG.
+014700     EXIT.
+014800*
+014900*
+015000 RICHIAMA-WRITERES.
+015100     MOVE RIF-INTR-LOG       TO RIF-INTR-RIC.
+015200     MOVE CONTO-CLI-LOG      TO CONTO-CLI-RIC.
+015300     MOVE CONTO-DEST-LOG     TO CONTO-DEST-RIC.
+015400     MOVE MAGAZZINO-LOG      TO MAGAZZINO-RIC.
+015500     MOVE DEST-LOG           TO DEST-RIC.
+015600     MOVE DIVISA-LOG         TO DIVISA-RIC.
+015700     MOVE LISTINO-LOG        TO LISTINO-RIC.
+015800     MOVE CAUSALE-LOG        TO CAUSALE-RIC.
+015900     MOVE DATA-CARICO-LOG    TO DATA-CARICO-RIC.
+016000     CANCEL "WRITERES"
+016100     CALL "WRITERES" USING W-COMMON
+016200                           SQLCA
+016300                           CAMPI-X-RIC DATA-CARICO-RIC.
+016400 EX-RICHIAMA-WRITERES.
+016500     EXIT.
+016600*
+016700*      FINE PROGRAMMA    **** /K WRITECONF.COB  *****
