@@ -123,6 +123,10 @@
         05 MAGAZZINO-D       PIC S9(4) COMP VALUE 3.
         05 CAUSALE-P         PIC X(4) VALUE "TRAS".
         05 CAUSALE-D         PIC X(4) VALUE "TRA1".
+      *MAGCDEP* causali prelievo/versamento lette da parametro, con
+      *         TRAS/TRA1 come default se il parametro non e' valorizzato
+        05 CAUSALE-P-CDEP    PIC X(4) VALUE "TRAS".
+        05 CAUSALE-D-CDEP    PIC X(4) VALUE "TRA1".
       *
 004100*                                                                         
 004200 01 CAMPI-ANAGRAFICI.                                                     
@@ -347,6 +351,15 @@
        01 APPO          PIC 999.
 
        01 MAG-DEST-CDEP       PIC 9.
+      *
+      *MAGCDEP* causali di prelievo/versamento c/dep da parametro
+       01 PY-OUTPUT-REC-CAUS-CDEP.
+          05 OUTPUT-RET-CAUS-CDEP     PIC XX.
+          05 NUM-VALUES-CAUS-CDEP     PIC 99.
+          05 STREAM-VALUES-CAUS-CDEP  PIC X(120).
+          05 STREAM-VALUES-CAUS-CDEP-RID REDEFINES
+                                       STREAM-VALUES-CAUS-CDEP.
+            10 CAUSALE-CDEP PIC X(4) OCCURS 30.
 
       *MAGCDEP*                                                         fine
  
@@ -416,9 +429,11 @@
 034600*                                                                         
 034700 TRATTA.   
       *MAGCDEP*                                                         fine
-           PERFORM CHIAMA-PARAMETRI-CDEP THRU EX-CHIAMA-PARAMETRI-CDEP.                                                               
+           PERFORM CHIAMA-PARAMETRI-CDEP THRU EX-CHIAMA-PARAMETRI-CDEP.
+           PERFORM CHIAMA-PARAMETRI-CAUSALE-CDEP
+                   THRU EX-CHIAMA-PARAMETRI-CAUSALE-CDEP.
       *MAGCDEP*                                                         fine
-034900     MOVE 0 TO OK-INP.                                            
+034900     MOVE 0 TO OK-INP.                                          
 035000     PERFORM VERIF-INP THRU EX-VERIF-INP                                  
 035100           UNTIL INP-OK.                                                  
 035200     IF USCITA-PROGRAMMA = 1                                              
@@ -773,7 +788,27 @@
           DISPLAY "Num. values   : " NUM-VALUES-CDEP UPON SYSERR.
           DISPLAY "Stream values : " STREAM-VALUES-CDEP UPON SYSERR.
        EX-CHIAMA-PARAMETRI-CDEP. EXIT.
-      *MAGCDEP*                                                         fine      
+      *MAGCDEP*                                                         fine
+      *MAGCDEP*                                                         inizio
+      * causali di prelievo (CAUSALE-P-CDEP) e versamento
+      * (CAUSALE-D-CDEP) per i movimenti di conto-deposito, lette
+      * dallo stesso parametro MAG_CONTO_DEP anziche' restare fisse
+      * a TRAS/TRA1 per ogni magazzino c/dep aggiunto.
+       CHIAMA-PARAMETRI-CAUSALE-CDEP.
+          MOVE 'MAG_CONTO_DEP' TO ID-SEZIONE-CDEP.
+          MOVE 'causale_pf' TO CHIAVE-CDEP.
+          MOVE 4 TO LEN-ELEMENT-CDEP.
+
+          CALL "PYTHON" USING "get_param" "get_param_multi"
+                               PY-INPUT-REC-CDEP
+                               PY-OUTPUT-REC-CAUS-CDEP.
+          DISPLAY "PY-OUTPUT-REC-CAUS-CDEP >" PY-OUTPUT-REC-CAUS-CDEP
+                        "<" UPON SYSERR.
+          IF OUTPUT-RET-CAUS-CDEP = "OK" AND NUM-VALUES-CAUS-CDEP > 1
+             MOVE CAUSALE-CDEP (1) TO CAUSALE-P-CDEP
+             MOVE CAUSALE-CDEP (2) TO CAUSALE-D-CDEP.
+       EX-CHIAMA-PARAMETRI-CAUSALE-CDEP. EXIT.
+      *MAGCDEP*                                                         fine
       *
 035230*                                                                         
 035240*                                                                         
@@ -1275,8 +1310,12 @@
            END-PERFORM                        
 102500     MOVE MAGAZZINO-D TO SOTTO-CONTO.                                        
 102600     MOVE W-CLIENTI-ITA TO CAPO-CONTO.                                    
-102700     MOVE MAGAZZINO-P TO MAGAZZINO OF REC-MOVMAG.    
-102370     MOVE CAUSALE-P TO C-OPE OF REC-MOVMAG.
+102700     MOVE MAGAZZINO-P TO MAGAZZINO OF REC-MOVMAG.
+      *MAGCDEP*
+           IF MAG-DEST-CDEP = 1
+             MOVE CAUSALE-P-CDEP TO C-OPE OF REC-MOVMAG
+           ELSE
+102370       MOVE CAUSALE-P TO C-OPE OF REC-MOVMAG.
 102800     MOVE CODICE-CONTO TO CONTO OF REC-MOVMAG.                                
 102900     MOVE REC-MOVMAG TO AREA-REC-SET.                                         
 103000     MOVE "MOVMAG" TO W-NOME-DATA-SET.                                    
@@ -1295,8 +1334,12 @@
 100500     MOVE MAGAZZINO-D TO MAGAZZINO OF REC-MOVMAG.                                
 100600     MOVE W-CLIENTI-ITA TO CAPO-CONTO.                                    
 100700     MOVE MAGAZZINO-P TO SOTTO-CONTO                                       
-100800     MOVE CODICE-CONTO TO CONTO OF REC-MOVMAG.  
-102370     MOVE CAUSALE-D TO C-OPE OF REC-MOVMAG.
+100800     MOVE CODICE-CONTO TO CONTO OF REC-MOVMAG.
+      *MAGCDEP*
+           IF MAG-DEST-CDEP = 1
+             MOVE CAUSALE-D-CDEP TO C-OPE OF REC-MOVMAG
+           ELSE
+102370       MOVE CAUSALE-D TO C-OPE OF REC-MOVMAG.
            PERFORM VARYING IT FROM 1 BY 1
                    UNTIL IT > NTG-NTG
              MOVE QTA-GIAC-PF OF REC-SEL(IT) 
@@ -1365,9 +1408,13 @@
 097200     MOVE MAGAZZINO-D TO MAGAZZINO-DDT.                                                                  
 097260     MOVE 2 TO TIPO-DOC-DDT.                                            
 097270*                                                                         
-097400     MOVE 25 TO TIPO-MOVIMENTO-DDT.                                       
-097500     MOVE CAUSALE-D TO CAUSALE-DDT.                                                                          
-097600     MOVE 1 TO TIPO-STAMPA-DDT.  
+097400     MOVE 25 TO TIPO-MOVIMENTO-DDT.
+      *MAGCDEP*
+           IF MAG-DEST-CDEP = 1
+             MOVE CAUSALE-D-CDEP TO CAUSALE-DDT
+           ELSE
+097500       MOVE CAUSALE-D TO CAUSALE-DDT.
+097600     MOVE 1 TO TIPO-STAMPA-DDT.
 100600     MOVE W-CLIENTI-ITA TO CAPO-CONTO.                                    
 100700     MOVE MAGAZZINO-P TO SOTTO-CONTO                                       
 100800     MOVE CODICE-CONTO TO  CLIENTE-DDT.                                   
