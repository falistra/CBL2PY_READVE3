@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QELPPR.
+      *2026*        09/08/26
+      *     nuovo membro della famiglia QOLPPR/QWLPPR/QCLPPR: in piu'
+      *     rispetto alla stampa fisica, se il chiamante valorizza in
+      *     PAR-PRINT il flag INVIO-EMAIL-PR e l'indirizzo EMAIL-DEST-PR,
+      *     il file di spool gia' scritto riga per riga da QWLPPR per il
+      *     tabulato indicato viene convertito in PDF e spedito a quel
+      *     indirizzo dal modulo Python esterno, senza rielaborare il
+      *     tracciato: si riusa lo stesso file/formato RIGA gia' prodotto
+      *     per la stampa.
+      *     va richiamato dal chiamante subito dopo QCLPPR, quando il
+      *     file di spool e' ormai chiuso e completo.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WK-VAR-NAME              PIC X(100).
+       01 WK-VAR-VALUE             PIC X(100).
+       01 SI-DIRECTORY             PIC X(60).
+       01 SI-USER                  PIC X(20).
+       01 WS-IND-TABULATO          PIC 9.
+       01 NOME-FILE-COMPLETO       PIC X(200).
+      *
+       01 PY-INPUT-REC.
+          05 INPUT-VAL-NOMEFILE    PIC X(200).
+          05 INPUT-VAL-EMAIL       PIC X(60).
+       01 PY-OUTPUT-REC.
+          05 OUTPUT-VAL-ESITO      PIC X(2).
+          05 OUTPUT-VAL-MSG        PIC X(70).
+      *
+       LINKAGE SECTION.
+      *
+       01 PAR-PRINT.
+        05 STATO                 PIC S9(4) COMP.
+        05 LL-RIGA               PIC S9(4) COMP.
+          88 LL-RIGA-OK VALUE 34 , 84 , 136 , 162 , 228 , 324.
+        05 N-MAX-RIGHE           PIC S9(4) COMP.
+        05 FLAGS-ROUTINE         PIC S9(4) COMP.
+          88 INVIO-EMAIL-PR      VALUE 1.
+        05 NUM-FILE-IDEN         PIC S9(4) COMP.
+        05 NOME-FILE             PIC X(12).
+        05 EMAIL-DEST-PR         PIC X(60).
+      *
+       01 RIGA.
+         10 STAMPANTE            PIC X.
+         10 NR-STAMPANTE REDEFINES STAMPANTE PIC 9.
+         10 COMANDO              PIC X.
+            88 COMANDO-OK        VALUE  "S", "P", "G".
+         10 NR-RIGA              PIC S9(4) COMP.
+         10 DATI-RIGA            PIC X(252).
+      *
+       01 BUFFER-ST.
+        05 N-BUFF                PIC S9(4) COMP.
+        05 LL-ATTUALE            PIC S9(4) COMP.
+        05 RESTO-BUFF            PIC X(5120).
+      *
+       PROCEDURE DIVISION USING PAR-PRINT RIGA BUFFER-ST.
+      *
+       VIA.
+           IF INVIO-EMAIL-PR AND EMAIL-DEST-PR NOT = SPACES
+              PERFORM COSTRUISCI-NOME-FILE THRU EX-COSTRUISCI-NOME-FILE
+              PERFORM INVIA-PDF-EMAIL THRU EX-INVIA-PDF-EMAIL
+           END-IF.
+       FINE.
+           GOBACK.
+      *
+      ******************************************************************
+      *
+      *     ricostruisce lo stesso nome fisico del file di spool gia'
+      *     scritto riga per riga da QWLPPR (R-APRI) per questo tabulato
+       COSTRUISCI-NOME-FILE.
+           MOVE NR-STAMPANTE TO WS-IND-TABULATO.
+           MOVE SPACE             TO WK-VAR-VALUE.
+           MOVE "RETIS_DIRECTORY" TO WK-VAR-NAME.
+           DISPLAY WK-VAR-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WK-VAR-VALUE FROM ENVIRONMENT-VALUE.
+           MOVE WK-VAR-VALUE      TO SI-DIRECTORY.
+           MOVE SPACE             TO WK-VAR-VALUE.
+           MOVE "RETIS_UTENTE"    TO WK-VAR-NAME.
+           DISPLAY WK-VAR-NAME UPON ENVIRONMENT-NAME.
+           ACCEPT WK-VAR-VALUE FROM ENVIRONMENT-VALUE.
+           MOVE WK-VAR-VALUE      TO SI-USER.
+           MOVE SPACES TO NOME-FILE-COMPLETO.
+           STRING SI-DIRECTORY DELIMITED BY SPACE
+                  "stampe/" SI-USER DELIMITED BY SPACE "_"
+                  NOME-FILE "_" WS-IND-TABULATO
+                     DELIMITED BY SPACE INTO NOME-FILE-COMPLETO.
+       EX-COSTRUISCI-NOME-FILE.
+           EXIT.
+      *
+      *
+      *     richiama il modulo Python esterno che rende il file di
+      *     spool in PDF e lo spedisce all'indirizzo del partner
+       INVIA-PDF-EMAIL.
+           MOVE NOME-FILE-COMPLETO TO INPUT-VAL-NOMEFILE.
+           MOVE EMAIL-DEST-PR      TO INPUT-VAL-EMAIL.
+           CALL "PYTHON" USING "tabprt2pdfmail"
+                               "tabprt2pdfmail"
+                               PY-INPUT-REC
+                               PY-OUTPUT-REC.
+           IF OUTPUT-VAL-ESITO NOT = "OK"
+              DISPLAY "QELPPR - errore invio email " NOME-FILE-COMPLETO
+                      " dest " EMAIL-DEST-PR " - " OUTPUT-VAL-MSG
+                  UPON SYSERR
+              MOVE -3 TO STATO OF PAR-PRINT
+           END-IF.
+       EX-INVIA-PDF-EMAIL.
+           EXIT.
+      *
