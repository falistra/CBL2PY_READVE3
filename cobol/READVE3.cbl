@@ -0,0 +1,8316 @@
+
+001100*CONTROL DYNAMIC,BOUNDS
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. READVE3.
+001400*
+001500*   ricavato da READRST2 per gestire vendite da mag 3 (come fallat
+001600*
+001700*
+001800*
+001900*BOLL*
+002000*   22/02/97   aggiunto mag in input e controllo su BOLLE
+002100*
+002200*BUDA*
+002300*   17/06/97  vendite a BUDAPEST: scrive file XESTERO
+002400*                                 e stampa cartellini
+002500*
+002600*  ricavato da READRSTK- con riduzione dei DISPLAY a 25 colonne
+002700*
+002800*2000*        05/08/99
+002900*     tratta date a 6 cifre
+003000*
+003100*MAG6/7*
+003200*   20/03/00   aggiunto mag di provenienza in input
+003300*
+003400*NOPRZ*
+003500*    11/04/00   tratta mancanza prezzo al cliente
+003600*               come mancanza giacenza
+003700*
+003800*NODMAT*     06/07/00
+003900*         con il messaggio "CONFERMI MANCA PREZZO ?" visualizza
+004000*         descrizione articolo precedente:  corretto errore
+004100*
+004200*EURO*        27/12/00                          EURO/LIRE
+004300*     trattamento importi in EURO
+004400*
+004500*NOPRZ1*      01/03/01
+004600*      scrittura di movmag con COSTO-STD = 0
+004700*
+004800*
+004900*EURO1*       03/12/01
+005000*      trattamento prezzi di vendita in Euro
+005100*
+005200*T5000*       05/11/02
+005300*       Introdotta scelta del dispositivo di uscita
+005400*
+005500*PRZBU*       04/12/02
+005600*      Non scrive il movmag se il COSTO-STD e' 0 oppure
+005700*      senza sconto ma lo tratta come un manca giacenza
+005800*
+005900*FIFRA*      08/01/03
+006000*     passaggio file a franchising
+006100*
+006200*PRODI*      12/06/03
+006300*     produzione divise: abilitate vendite da mag 2
+006400*     con prezzo da PREZZIA senza sconto
+006500*
+006600*PRZANABU*   11/05/04
+006700*     se prezzo scontato = costo-anamat e se Vendita per
+
+006900*     Budapest ne permette il trattamento
+007000*
+007100*TRAVMAG*   01/07/04
+007200*  Travaso da mag 7 via F.lli Cervi a mag 7 via Santi
+007300*
+007400*PRZ-PUBBL*     13/LUG/2005 - LAUROS
+007500*     Aggiunto il prezzo di listino al pubblico nella stampa
+007600*     dei cartellini solo per il conto DEMA = 10010101
+007700*     (richiesta di Edoardo Testi)
+007800*
+007900*PRINTDD6*      20/LUG/2005 - LAUROS
+008000*     PRINTDD6 al posto di PRINTDD3
+008100*     PRINTDD6 va su ANAMAT.MODELLI per ogni MODELLO
+008200*     PRINTDD3 carica tutta ANAMAT.MODELLI (+ lento)
+008300*
+008400*TASTO-PER-CONTINUARE*  21/LUG/2005 - LAUROS
+008500*     Aggiunto "premi un tasto per continuare..."
+008600*
+008700*etich-vuota*  17/FEB/2006  -  LAUROS
+008800*     aggiunta un'etichetta vuota alla fine, per evitare che
+008900*     l'ultima etichetta di fine lotto venga stampata dopo
+009000*     un salto pagina... (con il passaggio a linux si comporta
+009100*     in questo modo...!)
+009200*
+009300*volante*      04/04/07
+009400*     modifica fatta per scaricare EUROSTOCK con data
+009500*     22/12/06  e vecchio parametro 2006 + 1
+009600*
+009700*sempre0*      07/11/07
+009800*     in caso di manca prezzo metto il prezzo sempre a 0
+009900*     in modo da evitare fatturazioni a prezzo pieno !!
+010000*
+010100*FSTOCK*       10/04/08    (annullato)
+010200*     nuova dicitura per fatture stock
+010300*
+010400*Mag3_V/F*     27/01/09    -  CAIO
+010500*     per il magazzino 3, chiede all'utente se la roba e` roba
+010600*     buona o fallata
+010700*
+010800*MAXCA*        06/11/09
+010900*     aggiunto param. in input (MAX-CAPI) per limitare il numero
+011000*     di capi trattati
+011100*
+011200*VIBLO*        10/12/09
+011300*     chiede in input mag (4 o 6) e non usa piï¿½ fisso mag 3;
+011400*     non chiede valido o fallato
+011500*     non chiede valido o fallato
+011600*
+011700*ASZERO*       06/10/10    -  CAIO
+011800*     correzione bug: non distingue l'anno "0" dal dato "tutti
+011900*     gli anni"
+012000*
+012100*VACO*         25/10/10
+012200*           valorizza costo industriale (PREZZO) su MOVMAG con
+012300*           COSTO di ANAMAT variante (per Elisa)
+012400*
+012500*ACQUO*     28/11/2011  -  LAUROS + LANDUX
+012600*         acquisizione outlet esteri
+
+012800*         effettua test esistenza PREZZI solo se deve stampare le
+012900*
+013000*MOVSKU   24/06/15
+013100*       Scrive MOVSKU usando il baruni restituitogli dal py e
+013200*       aggiungere baruni nella stampa cartellino
+013300*
+013400*ASOLOB2C*   12/04/2018
+013500*     valorizza costo acquisto su MOVMAG vendita da ANAMAT_CST dis
+013600*     per neg B2C (no DT 575) e altri neg
+013700*
+013800*ESTETA*     20/11/18
+013900*      estensione taglie
+014000*
+014100*UNICODDT*
+014200*     VALERIA NOVEMBRE 2020
+014300*     poter inserire piu' as e per ogni as piu' classi e per ogni
+014400*     per formare un unico ddt
+014500*
+014600*************************************
+014700*NO-DATGE 03 DICEMBRE 2020 VALERIA
+014800*     dismissione DATGE >> sostituita PF.SOCIETA con COPY MAPPASOC
+014900*         sostituite anamat_modelli e anamat_pezzi
+015000*         con prezzi_modelli_dbg e anagrafica_modelli_dbg
+015100*
+015110*PRZPEND*    09/08/26
+015120*     METTI-VALORI-PEND torna a valorizzare PREZZO-P-E/PREZZO-P
+015130*     col prezzo corrente (PREZZO-SING) invece di azzerarli: chi
+015140*     lavora il PEND a valle ha di nuovo il prezzo dell'articolo
+015150*     senza doverlo ricercare da capo. Resta disattivato solo il
+015160*     ramo del vecchio prezzo pubblico (CERCA-PREZZO-PUBBL).
+015170*
+015180*CONTOFATT*  09/08/26
+015190*     SCEGLI-CONTO-FATTURA e AZZERA-CAMPI-INDIRIZ usano il campo
+015195*     CONTO-FATTURA di YINDIRIZ invece del campo TELEX (defunto)
+015196*     per l'override del conto di fatturazione FIFRA.
+015197*
+015198*LISTMULTI*  09/08/26
+015199*     CERCA-PREZZO-V e CERCA-PREZZIA selezionano il listino/divisa
+015199*     di riga tramite la nuova SELEZ-LISTINO-LIN, che cerca
+015199*     in LISTINO-MULTI di REC-CONFATT un listino alternativo per
+015199*     la CLASSE dell'articolo corrente; se non trovato restano
+015199*     LISTINO-MEM/DIVISA-MEM come prima.
+015199*
+015199*INDEST*     09/08/26
+015199*     MUOVI-IND seleziona FORMATO-IND-DEST in base a STATO di
+015199*     REC-INDIRIZZI (spazi = Italia, altrimenti estero) e lo passa
+015199*     a QSTRINGV, che per un indirizzo estero spezza via/localita'
+015199*     sull'ultimo separatore invece che sul primo.
+015199*
+015199*STORNOLOG*  09/08/26
+015199*     TRATTA-STORNO scrive ogni storno (annullo totale con "@" o
+015199*     storno del singolo articolo) su STORNOLOG con terminale,
+015199*     C-MAT, taglia e prezzo, oltre al DISPLAY/FAIBEEP esistenti.
+015199*
+015199*DESTUSC*    09/08/26
+015199*     TRATTA-DEV verifica DESTINO-USCITA contro TAB-DEST-USCITA,
+015199*     caricata da DPARAM P-MAGAZZINO causale "DEST" (stesso schema
+015199*     di TAB-MAG-VENDITA/causale "VEND"), al posto della vecchia
+015199*     lista fissa 88 DESTINO-VALIDO: le destinazioni di stampa
+015199*     abilitate si manutengono ora in DPARAM.
+015199*
+015199*PENDDATI*   09/08/26
+015199*     SCORRI-TB-SING scrive, oltre all'etichetta IGP esistente su
+015199*     PEND, un record YPENDDATI su PENDDATI con gli stessi dati
+015199*     (numero DDT, C-MAT, taglia, descrizione, prezzo) in campi
+015199*     distinti, cosi' chi deve consumare i pendenti non deve piu'
+015199*     ricostruirli dalle colonne di stampa del file PEND.
+015199*
+015199*PROMO*       09/08/26
+015199*     ELEMENTO-SINGOLI/ART-ELEM-LETTI portano ora PROMO-SING e
+015199*     PROMO-ELEM (da FLAG5/PROMOZIONALE di REC-ANAMAT), esportati
+015199*     in coda a REC-BC su FILE-BC e scritti su CODICE-PROMO-MOV
+015199*     (REDEFINES di FILLER-MOVMAG) in CREA-MOVMAG-P-3, cosi' le
+015199*     vendite in promozione/sconto campagna si riconoscono anche
+015199*     dopo, senza dover dedurre la campagna dal solo prezzo.
+015199*
+015199*CSTMET*      09/08/26
+015199*     RICERCA-COSTO-ANAMAT sceglieva CST_STD/CST_STD_2 di
+015199*     ANAMAT_CST solo in base al FLAG-B2C-NO-DT per negozio/canale.
+015199*     Ora la scelta e' guidata anche da COD-METODO-COSTO (file
+015199*     opzionale METODOCST, letto una volta sola da
+015199*     CARICA-METODO-COSTO): S=costo standard (comportamento
+015199*     preesistente, CST_STD/CST_STD-2 secondo il canale), U=ultimo
+015199*     costo di acquisto (CST_STD-2 sempre), M=media ponderata fra
+015199*     CST_STD e CST_STD-2. Se il file e' assente il comportamento
+015199*     e' quello di sempre (S). Lo scambio PREZZO/COSTO-STD su
+015199*     MOVMAG sotto *VACO* non cambia.
+015199*
+015199*LOTTRAC*     09/08/26
+015199*     INSERISCI-MOVSKU risale la catena MOVMAG per C-MAT e scrive
+015199*     su LOTTRACE (file opzionale, stesso schema di STORNOLOG) il
+015199*     legame fra BARUNI e la bolla fornitore (RIF-BOLLA-FORN) del
+015199*     piu' recente ricevimento per quel C-MAT/magazzino: non
+015199*     esiste un numero di lotto proprio, la bolla fornitore e' il
+015199*     riferimento piu' vicino a un lotto di ricevimento. Non
+015199*     modifica l'insert su MOV_SKU.
+015199*
+015199*ERRDBLOG*   09/08/26
+015199*     ogni CALL "QDBERROR" (chiamata diretta o dentro le COPY
+015199*     PDBFIND/PDBGET/PDBPUT/PDBUPDAT/PDBLOCK/PDBUNLOC/PDBCLOSE)
+015199*     scrive anche una riga su ERRDBLOG (file opzionale, stesso
+015199*     schema di LOTTRACE/STORNOLOG) con data/ora, terminale,
+015199*     W-NOME-DATA-SET e W-INDICE-8/W-STATUS-WORD-IMAGE: permette
+015199*     di rivedere a posteriori gli errori DB della giornata.
+015199*
+015200 ENVIRONMENT DIVISION.
+015300 CONFIGURATION SECTION.
+015400 SOURCE-COMPUTER.  HP-3000.
+015500 OBJECT-COMPUTER.  HP-3000.
+015600 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+015700*ESTETA*
+015800 REPOSITORY.
+015900      FUNCTION idxtg
+016000      FUNCTION tgxid.
+016100*BUDA*
+016200 INPUT-OUTPUT SECTION.
+016300     FILE-CONTROL.
+016400     SELECT FILE-BC ASSIGN TO "BARCNEG"
+016500        ORGANIZATION IS LINE SEQUENTIAL.
+016600     SELECT FILE-PEND ASSIGN TO "PEND"
+016700        ORGANIZATION IS LINE SEQUENTIAL.
+      *CKPNEG*
+016710     SELECT OPTIONAL FILE-CKP ASSIGN TO "NEGCKP"
+016720        ORGANIZATION IS LINE SEQUENTIAL
+016730        FILE STATUS IS CHECK-CKP.
+      *CKPNEG*
+      *NOGIACREP*
+           SELECT OPTIONAL FILE-NOGIACREP ASSIGN TO "NOGIACLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-NG.
+      *NOGIACREP*
+      *MODDT*
+           SELECT OPTIONAL FILE-MODDT ASSIGN TO "MODRAGDT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-MD.
+      *MODDT*
+      *RICMOV*
+           SELECT OPTIONAL FILE-RICMOV ASSIGN TO "RICMOVLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-RM.
+      *RICMOV*
+      *UNIPAR*
+           SELECT OPTIONAL FILE-UNIPAR ASSIGN TO "UNICODDTPAR"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-UP.
+      *UNIPAR*
+      *MAXCAPILOG*
+           SELECT OPTIONAL FILE-MAXCAPI ASSIGN TO "MAXCAPILOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-MX.
+      *MAXCAPILOG*
+      *STORNOLOG*
+           SELECT OPTIONAL FILE-STORNOLOG ASSIGN TO "STORNOLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-SN.
+      *STORNOLOG*
+      *PENDDATI*
+           SELECT OPTIONAL FILE-PENDDATI ASSIGN TO "PENDDATI"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-PD.
+      *PENDDATI*
+      *CSTMET*
+           SELECT OPTIONAL FILE-CSTMET ASSIGN TO "METODOCST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-CM.
+      *CSTMET*
+      *SUPERV*
+           SELECT OPTIONAL FILE-SUPERV ASSIGN TO "SUPERVISORI"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-SV.
+      *SUPERV*
+      *ORDWEB*
+           SELECT OPTIONAL FILE-ORDWEB ASSIGN TO "ORDINIWEB"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-OW.
+      *ORDWEB*
+      *LOTTRAC*
+           SELECT OPTIONAL FILE-LOTTRAC ASSIGN TO "LOTTRACE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-LT.
+      *LOTTRAC*
+      *ERRDBLOG*
+           SELECT OPTIONAL FILE-ERRDBLOG ASSIGN TO "ERRDBLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-ED.
+      *ERRDBLOG*
+016800*
+016900 DATA DIVISION.
+017000*BUDA*
+017100*
+017200 FILE SECTION.
+017300* movsku
+017400 FD FILE-BC DATA RECORD REC-BC.
+017500 01 REC-BC.
+017600  05 C-MAT-S             PIC 9(13).
+017700  05 T-1                 PIC X.
+017800  05 TAGLIA-S            PIC 9.
+017900  05 T-2                 PIC X.
+018000  05 MAG-S               PIC 999.
+018100  05 T-3                 PIC X.
+018200  05 SETTORE-S           PIC X(4).
+018300  05 T-4                 PIC X.
+018400  05 NOME-S              PIC X(7).
+018500  05 T-5                 PIC X.
+
+018700  05 PREZZO-S            PIC 9(8).
+018800  05 T-6                 PIC X.
+018900  05 NOME-F-S            PIC X(15).
+019000  05 T-7                 PIC X.
+019100  05 COL-F-S             PIC X(5).
+019200  05 T-8                 PIC X.
+019300  05 TG-OUT-S            PIC XX.
+019400  05 T-9                 PIC X.
+019500  05 BARUNI-S            PIC X(13).
+019510*PROMO*
+019520  05 T-10                PIC X.
+019530  05 PROMO-S              PIC 9(4).
+019540*PROMO*
+019600*
+019700 FD FILE-PEND DATA RECORD REC-PEND.
+019800 01 REC-PEND             PIC X(132).
+019900*
+      *CKPNEG*
+019910 FD FILE-CKP DATA RECORD REC-CKP.
+019920 01 REC-CKP.
+019930  05 C-MAT-CKP           PIC 9(15).
+019940  05 TC-1                PIC X.
+019950  05 CONT-CKP            PIC 9(4).
+019960  05 TC-2                PIC X.
+019970  05 D-MAT-CKP           PIC X(7).
+019980  05 TC-3                PIC X.
+019990  05 PREZZO-CKP          PIC S9(9).
+019995  05 TC-4                PIC X.
+019996  05 PRIMA-TG-CKP        PIC S9(4).
+019997  05 TC-5                PIC X.
+019998  05 SKU-CKP             PIC X(13).
+019999  05 TC-6                PIC X.
+020000  05 NTG-CKP             PIC S9(4).
+      *PROMO*
+020010  05 TC-7                PIC X.
+020020  05 PROMO-CKP           PIC S9(4).
+      *PROMO*
+      *CKPNEG*
+      *NOGIACREP*
+       FD FILE-NOGIACREP DATA RECORD REC-NOGIACREP.
+       01 REC-NOGIACREP COPY YNOGIAC.
+      *NOGIACREP*
+      *MODDT*
+       FD FILE-MODDT DATA RECORD REC-MODDT.
+       01 REC-MODDT COPY YMODDT.
+      *MODDT*
+      *RICMOV*
+       FD FILE-RICMOV DATA RECORD REC-RICMOV.
+       01 REC-RICMOV COPY YRICMOV.
+      *RICMOV*
+      *UNIPAR*
+       FD FILE-UNIPAR DATA RECORD REC-UNIPAR.
+       01 REC-UNIPAR COPY YUNIPAR.
+      *UNIPAR*
+      *MAXCAPILOG*
+       FD FILE-MAXCAPI DATA RECORD REC-MAXCAPI.
+       01 REC-MAXCAPI COPY YMAXCAPI.
+      *MAXCAPILOG*
+      *STORNOLOG*
+       FD FILE-STORNOLOG DATA RECORD REC-STORNOLOG.
+       01 REC-STORNOLOG COPY YSTORNO.
+      *STORNOLOG*
+      *PENDDATI*
+       FD FILE-PENDDATI DATA RECORD REC-PENDDATI.
+       01 REC-PENDDATI COPY YPENDDATI.
+      *PENDDATI*
+      *CSTMET*
+       FD FILE-CSTMET DATA RECORD REC-CSTMET.
+       01 REC-CSTMET COPY YCSTMET.
+      *CSTMET*
+      *SUPERV*
+       FD FILE-SUPERV DATA RECORD REC-SUPERV.
+       01 REC-SUPERV             PIC X(8).
+      *SUPERV*
+      *ORDWEB*
+       FD FILE-ORDWEB DATA RECORD REC-ORDWEB.
+       01 REC-ORDWEB             COPY YORDWEB.
+      *ORDWEB*
+      *LOTTRAC*
+       FD FILE-LOTTRAC DATA RECORD REC-LOTTRAC.
+       01 REC-LOTTRAC            COPY YLOTTRAC.
+      *LOTTRAC*
+      *ERRDBLOG*
+       FD FILE-ERRDBLOG DATA RECORD REC-ERRDBLOG.
+       01 REC-ERRDBLOG           COPY YERRDB.
+      *ERRDBLOG*
+020000 WORKING-STORAGE SECTION.
+020100**** Start Inserted Statements ****
+020200 01 SQL-SEL-001-X.
+020300    03 FILLER PIC X(58) VALUE
+020400     "SELECT P.PREZZO FROM prezzi_modelli_dbg P JOIN anagrafica_".
+020500    03 FILLER PIC X(58) VALUE
+020600     "modelli_dbg M ON ( M.SOCIETA = P.SOCIETA ) AND ( P.MODELLO".
+020700    03 FILLER PIC X(58) VALUE
+020800     " = M.MODELLO ) JOIN anagrafica_modelli_barcode_negozio_dbg".
+020900    03 FILLER PIC X(58) VALUE
+021000     " B ON ( B.SOCIETA = P.SOCIETA ) AND ( P.MODELLO = B.MODELL".
+021100    03 FILLER PIC X(58) VALUE
+021200     "O ) WHERE P.MODELLO = ? AND M.SOCIETA = ? AND P.F_LISTINO_".
+021300    03 FILLER PIC X(29) VALUE
+021400     "RIF = ? AND P.TIPO_PREZZO = ?".
+021500 01 SQL-PARAM-001-X.
+021600    03 SQL-NUMSQL-001 PIC S9(4) COMP VALUE 0.
+021700    03 SQL-STEP-001 PIC S9(4) COMP VALUE 1.
+021800    03 SQL-SEL-001-L PIC S9(4) COMP VALUE 319.
+021900    03 SQLI-LTIPO-001 PIC S9(4) COMP VALUE 12.
+022000    03 SQLI-LREC-001 PIC S9(4) COMP VALUE 20.
+022100    03 SQLI-NCOL-001  PIC S9(4) COMP VALUE 4.
+022200    03 SQLO-LTIPO-001 PIC S9(4) COMP VALUE 5.
+022300    03 SQLO-LREC-001 PIC S9(4) COMP VALUE 8.
+022400    03 SQLO-NCOL-001  PIC S9(4) COMP VALUE 1.
+022500 01 SQL-SEL-002-X.
+022600    03 FILLER PIC X(58) VALUE
+022700     "INSERT INTO MOV_SKU VALUES( NULL, ?, ?, ?, ?, ?, ?, ?, ?, ".
+022800    03 FILLER PIC X(6) VALUE
+022900     "?, ? )".
+023000 01 SQL-PARAM-002-X.
+023100    03 SQL-NUMSQL-002 PIC S9(4) COMP VALUE 1.
+023200    03 SQL-STEP-002 PIC S9(4) COMP VALUE 1.
+023300    03 SQL-SEL-002-L PIC S9(4) COMP VALUE 64.
+023400    03 SQLI-LTIPO-002 PIC S9(4) COMP VALUE 28.
+023500    03 SQLI-LREC-002 PIC S9(4) COMP VALUE 55.
+023600    03 SQLI-NCOL-002  PIC S9(4) COMP VALUE 10.
+023700 01 SQL-SEL-003-X.
+023800    03 FILLER PIC X(58) VALUE
+023900     "SELECT NEGOZIO FROM NEGOZIO_ANAG_CATEGORIA JOIN NEGOZIO_CA".
+024000    03 FILLER PIC X(58) VALUE
+024100     "TEGORIA USING (ID_CATEGORIA) where DESC_CATEGORIA = 'NEGOZ".
+024200    03 FILLER PIC X(34) VALUE
+024300     "I_ITALIA_B2C_SOC' order by NEGOZIO".
+024400 01 SQL-PARAM-003-X.
+
+024600    03 SQL-NUMSQL-003 PIC S9(4) COMP VALUE 2.
+024700    03 SQL-STEP-003 PIC S9(4) COMP VALUE 0.
+024800    03 SQL-SEL-003-L PIC S9(4) COMP VALUE 150.
+024900    03 SQLI-LTIPO-003 PIC S9(4) COMP VALUE 1.
+025000    03 SQLI-LREC-003 PIC S9(4) COMP VALUE 1.
+025100    03 SQLI-NCOL-003  PIC S9(4) COMP VALUE 0.
+025200    03 SQLO-LTIPO-003 PIC S9(4) COMP VALUE 1.
+025300    03 SQLO-LREC-003 PIC S9(4) COMP VALUE 2.
+025400    03 SQLO-NCOL-003  PIC S9(4) COMP VALUE 1.
+025500    03 SQL-START-003 PIC S9(9) COMP.
+025600    03 SQL-TIMES-003 PIC S9(9) COMP.
+025700 01 SQL-SEL-004-X.
+025800    03 FILLER PIC X(57) VALUE
+025900     "SELECT CST_STD, CST_STD_2 FROM ANAMAT_CST WHERE C_MAT = ?".
+026000 01 SQL-PARAM-004-X.
+026100    03 SQL-NUMSQL-004 PIC S9(4) COMP VALUE 3.
+026200    03 SQL-STEP-004 PIC S9(4) COMP VALUE 1.
+026300    03 SQL-SEL-004-L PIC S9(4) COMP VALUE 57.
+026400    03 SQLI-LTIPO-004 PIC S9(4) COMP VALUE 5.
+026500    03 SQLI-LREC-004 PIC S9(4) COMP VALUE 8.
+026600    03 SQLI-NCOL-004  PIC S9(4) COMP VALUE 1.
+026700    03 SQLO-LTIPO-004 PIC S9(4) COMP VALUE 2.
+026800    03 SQLO-LREC-004 PIC S9(4) COMP VALUE 8.
+026900    03 SQLO-NCOL-004  PIC S9(4) COMP VALUE 2.
+
+027100 01  SQLX-PROG.
+027200     05  SQL-NPROG  PIC S9(4) COMP VALUE -1.
+027300     05  SQL-NUMSQL PIC S9(4) COMP VALUE 4.
+027400     05  SQL-NUMCUR PIC S9(4) COMP VALUE 0.
+027500     05  SQL-PROG   PIC X(8) VALUE "READVE3".
+027600 01  SQLX-ISOLATION-LEVEL     PIC S9(4) COMP.
+027700 01  SQLX-LOCK-TABLE          PIC X(64).
+027800 01  SQLX-LOCK-MODE           PIC S9(4) COMP.
+027900 01  SQLX-SETTA-KEY           PIC X.
+028000 01  SQLX-SETTA-MODE          PIC S9(9) COMP.
+028100 01  SQLX-LIKE-LEN            PIC S9(9) COMP.
+028200 01  SQL-CONN-RECORD.
+028300     05  SQL-CONN-DB          PIC X(32).
+028400     05  SQL-CONN-ALIAS       PIC X(32).
+028500 01 SQLI-TIPO-001-X.
+028600    03 SQLI-TIPO-001-000 PIC X VALUE "3".
+028700    03 SQLI-CLEN-001-000 PIC S9(4) COMP VALUE 15.
+028800    03 SQLI-TIPO-001-001 PIC X VALUE "3".
+028900    03 SQLI-CLEN-001-001 PIC S9(4) COMP VALUE 2.
+029000    03 SQLI-TIPO-001-002 PIC X VALUE "3".
+029100    03 SQLI-CLEN-001-002 PIC S9(4) COMP VALUE 2.
+029200    03 SQLI-TIPO-001-003 PIC X VALUE "3".
+029300    03 SQLI-CLEN-001-003 PIC S9(4) COMP VALUE 1.
+029400 01 SQLO-TIPO-001-X.
+029500    03 SQLO-TIPO-001-000 PIC X VALUE "2".
+029600    03 SQLO-CLEN-001-000 PIC S9(4) COMP VALUE 15.
+029700    03 SQLO-DEC-001-000 PIC S9(4) COMP VALUE 2.
+029800 01 SQLI-TIPO-002-X.
+029900    03 SQLI-TIPO-002-000 PIC X VALUE "2".
+030000    03 SQLI-CLEN-002-000 PIC S9(4) COMP VALUE 15.
+030100    03 SQLI-DEC-002-000 PIC S9(4) COMP VALUE 0.
+030200    03 SQLI-TIPO-002-001 PIC X VALUE "2".
+030300    03 SQLI-CLEN-002-001 PIC S9(4) COMP VALUE 15.
+
+030500    03 SQLI-DEC-002-001 PIC S9(4) COMP VALUE 0.
+030600    03 SQLI-TIPO-002-002 PIC X VALUE "0".
+030700    03 SQLI-TIPO-002-003 PIC X VALUE "3".
+030800    03 SQLI-CLEN-002-003 PIC S9(4) COMP VALUE 13.
+030900    03 SQLI-TIPO-002-004 PIC X VALUE "1".
+031000    03 SQLI-TIPO-002-005 PIC X VALUE "0".
+031100    03 SQLI-TIPO-002-006 PIC X VALUE "3".
+031200    03 SQLI-CLEN-002-006 PIC S9(4) COMP VALUE 8.
+031300    03 SQLI-TIPO-002-007 PIC X VALUE "3".
+031400    03 SQLI-CLEN-002-007 PIC S9(4) COMP VALUE 1.
+031500    03 SQLI-TIPO-002-008 PIC X VALUE "3".
+031600    03 SQLI-CLEN-002-008 PIC S9(4) COMP VALUE 1.
+031700    03 SQLI-TIPO-002-009 PIC X VALUE "3".
+031800    03 SQLI-CLEN-002-009 PIC S9(4) COMP VALUE 8.
+031900 01 SQLI-TIPO-003-X.
+032000    03 SQLI-TIPO-003-000 PIC X VALUE "0".
+032100 01 SQLO-TIPO-003-X.
+032200    03 SQLO-TIPO-003-000 PIC X VALUE "0".
+032300 01 SQLI-TIPO-004-X.
+032400    03 SQLI-TIPO-004-000 PIC X VALUE "2".
+032500    03 SQLI-CLEN-004-000 PIC S9(4) COMP VALUE 15.
+032600    03 SQLI-DEC-004-000 PIC S9(4) COMP VALUE 0.
+032700 01 SQLO-TIPO-004-X.
+032800    03 SQLO-TIPO-004-000 PIC X VALUE "1".
+032900    03 SQLO-TIPO-004-001 PIC X VALUE "1".
+033000 01 SQLO-TMP-X PIC X(8).
+033100 01 SQLO-REC-001 REDEFINES SQLO-TMP-X.
+033200    03 SQLO-001-000 PIC S9(13)V99 COMP-3.
+033300*   03 SQLO-001-FIL PIC X(YYYY).
+033400 01 SQLO-REC-003 REDEFINES SQLO-TMP-X.
+033500    03 SQLO-003-000 PIC S9(4) COMP.
+033600    03 SQLO-003-FIL PIC X(6).
+033700 01 SQLO-REC-004 REDEFINES SQLO-TMP-X.
+033800    03 SQLO-004-000 PIC S9(9) COMP.
+033900    03 SQLO-004-001 PIC S9(9) COMP.
+034000*   03 SQLO-004-FIL PIC X(YYYY).
+034100 01 SQLI-TMP-X PIC X(55).
+034200 01 SQLI-REC-001 REDEFINES SQLI-TMP-X.
+034300    03 SQLI-001-000 PIC 9(15).
+034400    03 SQLI-001-001 PIC XX.
+034500    03 SQLI-001-002 PIC 99.
+034600    03 SQLI-001-003 PIC X.
+034700    03 SQLI-001-FIL PIC X(35).
+034800 01 SQLI-REC-002 REDEFINES SQLI-TMP-X.
+034900    03 SQLI-002-000 PIC S9(15) COMP-3.
+035000    03 SQLI-002-001 PIC S9(15) COMP-3.
+035100    03 SQLI-002-002 PIC S9(4) COMP.
+035200    03 SQLI-002-003 PIC X(13).
+035300    03 SQLI-002-004 PIC S9(8) COMP.
+035400    03 SQLI-002-005 PIC S9(4) COMP.
+035500    03 SQLI-002-006 PIC X(8).
+035600    03 SQLI-002-007 PIC 9(1).
+035700    03 SQLI-002-008 PIC 9(1).
+035800    03 SQLI-002-009 PIC X(8).
+035900*   03 SQLI-002-FIL PIC X(YYYY).
+036000 01 SQLI-REC-003 REDEFINES SQLI-TMP-X.
+036100    03 SQLI-003-000 PIC X.
+036200    03 SQLI-003-FIL PIC X(54).
+
+036400 01 SQLI-REC-004 REDEFINES SQLI-TMP-X.
+036500    03 SQLI-004-000 PIC S9(15) COMP-3.
+036600    03 SQLI-004-FIL PIC X(47).
+036700**** End SQL Processor   ****
+036800*
+036900*ESTETA*
+037000*  354 COPY NTG.
+037100 01 NTG-NTG PIC S9(4) COMP VALUE 10.
+037200 01 NTG-IN PIC S9(4) COMP.
+037300 01 NTG-OUT PIC S9(4) COMP.
+      *ESTETA*
+       01 PAR-TABTAGLIE          COPY PARTAGLIE.
+      *ESTETA*
+037400 77 NTG-MEM PIC S9(4) COMP.
+037500 77 ERR-DISP               PIC -(6).
+037600 77 DISP-4  PIC ZZZ9-.
+037700 77 DISP-8  PIC ZZZZZZZZ-.
+037800 77 STATO-DISPLAY  PIC ZZZZ-.
+037900*BUDA*
+038000 77 FLAG-DT-ESTERO          PIC S9(4) COMP.
+038100  88 SI-DT-ESTERO    VALUE 1.
+      *CKPNEG*
+038110 77 CHECK-CKP               PIC XX.
+038120    88 CKP-APERTO           VALUES ARE "05", "00".
+      *CKPNEG*
+      *NOGIACREP*
+       77 CHECK-NG                PIC XX.
+          88 NG-APERTO            VALUES ARE "05", "00".
+      *NOGIACREP*
+      *MODDT*
+       77 CHECK-MD                PIC XX.
+          88 MD-APERTO            VALUES ARE "05", "00".
+       77 OK-FINE-MD              PIC S9(4) COMP.
+          88 LETTO-FINE-MD        VALUE 1.
+       77 MODO-RAGGR-MEM          PIC X.
+          88 RAGGR-UN-DDT-PER-AS  VALUE "1".
+          88 RAGGR-UN-DDT-GIORNO  VALUE "2".
+       77 MD-CHIAVE-UNICA         PIC 99 VALUE 1.
+      *MODDT*
+      *RICMOV*
+       77 CHECK-RM                PIC XX.
+          88 RM-APERTO            VALUES ARE "05", "00".
+       77 NUM-BARCNEG-UNITA       PIC S9(4) COMP.
+       77 NUM-MOVSKU-OK           PIC S9(4) COMP.
+      *RICMOV*
+      *UNIPAR*
+       77 CHECK-UP                PIC XX.
+          88 UP-APERTO            VALUES ARE "05", "00".
+       77 BATCH-UNICODDT-MEM      PIC X VALUE "N".
+          88 BATCH-UNICODDT-ATTIVO VALUE "S".
+       01 ELENCO-AS-BATCH         PIC X(60).
+       01 ELENCO-CL-BATCH         PIC X(297).
+       01 MAX-CAPI-BATCH          PIC 9(6).
+      *UNIPAR*
+      *CSTMET*
+       77 CHECK-CM                PIC XX.
+          88 CM-APERTO            VALUES ARE "05", "00".
+       77 COD-METODO-COSTO        PIC X VALUE "S".
+          88 METODO-COSTO-STANDARD VALUE "S", " ".
+          88 METODO-COSTO-ULTIMO   VALUE "U".
+          88 METODO-COSTO-MEDIO    VALUE "M".
+      *CSTMET*
+      *SUPERV*
+       77 CHECK-SV                PIC XX.
+          88 SV-APERTO            VALUES ARE "05", "00".
+       77 IND-SUPERV               PIC S9(4) COMP VALUE 0.
+       77 MAX-SUPERV               PIC S9(4) COMP VALUE 20.
+       01 TAB-SUPERV.
+          05 COD-SUPERV            PIC X(8) OCCURS 20 TIMES
+                                    INDEXED BY IDX-SUPERV.
+       77 COD-SUPERV-IN            PIC X(8).
+       77 SUPERV-NO-PREZZO         PIC X(8).
+       77 ORA-SUPERV-MEM           PIC 9(6).
+       77 SUPERV-VALIDO-FLAG       PIC X VALUE "N".
+          88 SUPERV-VALIDO         VALUE "S".
+       77 OK-FINE-SV               PIC S9(4) COMP.
+          88 FINE-SUPERV           VALUE 1.
+      *SUPERV*
+      *ERRPANEL*
+       77 MSG-PANNELLO-ERR         PIC X(40) VALUE SPACES.
+       77 PANNELLO-ERR-SW          PIC X VALUE SPACE.
+          88 PANNELLO-ERR-ATTIVO   VALUE "S".
+      *ERRPANEL*
+      *ORDWEB*
+       77 CHECK-OW                 PIC XX.
+          88 OW-APERTO             VALUES ARE "05", "00".
+       77 OK-FINE-OW               PIC S9(4) COMP.
+          88 FINE-ORDWEB           VALUE 1.
+       77 IND-UNITA-OW             PIC S9(4) COMP.
+      *ORDWEB*
+      *MAXCAPILOG*
+       77 CHECK-MX                PIC XX.
+          88 MX-APERTO            VALUES ARE "05", "00".
+       77 AS-LOG-MAXCAPI          PIC 99.
+       77 CL-LOG-MAXCAPI          PIC 99.
+       77 NUM-CAPI-ESCLUSI        PIC S9(8) COMP.
+       77 IT-LOG                  PIC S9(4) COMP.
+      *MAXCAPILOG*
+      *STORNOLOG*
+       77 CHECK-SN                PIC XX.
+          88 SN-APERTO            VALUES ARE "05", "00".
+      *STORNOLOG*
+      *PENDDATI*
+       77 CHECK-PD                PIC XX.
+          88 PD-APERTO            VALUES ARE "05", "00".
+      *PENDDATI*
+      *LOTTRAC*
+       77 CHECK-LT                PIC XX.
+          88 LT-APERTO            VALUES ARE "05", "00".
+       01 REC-MOVMAG-LT          COPY YMOVMAG.
+      *LOTTRAC*
+      *ERRDBLOG*
+       77 CHECK-ED                PIC XX.
+          88 ED-APERTO            VALUES ARE "05", "00".
+      *ERRDBLOG*
+038200 77 PREZZO-MEM              PIC S9(9) COMP.
+038300 77 PREZZO-TOT              PIC 9(11) COMP-3.
+038400 77 IR   PIC S9(4) COMP.
+038500 77 JRUNC   PIC S9(4) COMP-5 VALUE 0.
+038600 77 IT      PIC S9(4) COMP.
+038700 77 IC      PIC S9(4) COMP.
+038800*
+038900*******************************************
+039000*
+039100 01 CAMPI-ANAGRAFICI.
+039200  05  INDIRIZZO-STD         PIC X(66).
+039300  05  INDIRIZZO-COM         PIC X(60) VALUE SPACES.
+039400  05  LOCALITA-COM          PIC X(60) VALUE SPACES.
+039500  05  CAP-COM               PIC S9(5) COMP-3 VALUE 0.
+039600  05  PROV-COM              PIC XX VALUE SPACES.
+039700  05  STATO-COM             PIC XXX VALUE SPACES.
+039800*
+039900  05  INDIRIZZO-C-COM         PIC X(60) VALUE SPACES.
+040000  05  LOCALITA-C-COM          PIC X(60) VALUE SPACES.
+040100  05  CAP-C-COM               PIC S9(5) COMP-3 VALUE 0.
+040200  05  PROV-C-COM              PIC XX VALUE SPACES.
+040300*
+040400  05 D-CONTO-MEM     PIC X(24).
+040500  05 D-CONTO-AGG-MEM  PIC X(24).
+040600  05 D-CONTO-VET     PIC X(24).
+040700*
+040800  05  INDIRIZZO-C-VET         PIC X(60) VALUE SPACES.
+040900  05  LOCALITA-C-VET          PIC X(60) VALUE SPACES.
+041000  05  CAP-C-VET               PIC S9(5) COMP-3 VALUE 0.
+041100  05  PROV-C-VET              PIC XX VALUE SPACES.
+041200*
+041300 01 CAMPI-COMODO.
+041400  05 RIF-BOLLA-DDT         PIC 9(12).
+041500  05 FILLER REDEFINES RIF-BOLLA-DDT.
+041600   10 AA-MM-GG-DDT       PIC 9(6).
+041700   10 NUMERO-DDT         PIC 9(6).
+041800  05 CLIENTE-DDT           PIC S9(9) COMP.
+041900  05 MAGAZZINO-DDT         PIC S9(4) COMP.
+042000  05 CAUSALE-DDT           PIC X(4).
+042100  05 TIPO-DOC-DDT          PIC S9(4) COMP.
+
+042300     88 DOC-DDT      VALUE 1.
+042400     88 DOC-NOT-DDT  VALUE 2.
+042500  05 TIPO-MOVIMENTO-DDT    PIC S9(4) COMP.
+042600     88 VENDITA       VALUE 1.
+042700     88 TRASFERIMENTO VALUE 2.
+042800     88 C-VISIONE     VALUE 3.
+042900     88 C-LAVAGGIO    VALUE 4.
+043000     88 C-LAVORAZIONE VALUE 5.
+043100  05 TIPO-STAMPA-DDT       PIC S9(4) COMP.
+043200     88 PRODOTTI-FINITI   VALUE 1.
+043300     88 MATERIE-PRIME     VALUE 9.
+043400  05 LOC-PART-DDT          PIC X(56).
+043500  05 NOTE-DDT              PIC X(44) OCCURS 2.
+043600  05 TIPO-DATA-SET-DDT     PIC X.
+043700     88 MOVMAG-DDT    VALUE "0" , " ".
+043800     88 MOVTRANS-DDT  VALUE "1".
+043900*
+044000 01 IMPORTO-X-PL           PIC S9(11) COMP-3.
+044100*
+044200*BUDA*
+044300 01 FILE-FAT-DDT PIC X.
+044400  88 SI-FILE-FAT VALUE "S".
+044500*
+044600*TRAVMAG*
+044700 01 RIGA-1-DDT   PIC X(65).
+044800 01 RIGA-2-DDT   PIC X(65).
+044900*
+045000*******************************************
+045100*
+045200 01  PAR-INDIRIZZO.
+045300  05  STATO-IND            PIC S9(4) COMP.
+045400  05  FUNZIONE-IND         PIC S9(4) COMP.
+045500  05  LL-STRINGA-IND       PIC S9(4) COMP.
+045600  05  LL-SUBSTRINGA-IND    PIC S9(4) COMP.
+045610  05  FORMATO-IND-DEST     PIC S9(4) COMP.
+045620   88 FORMATO-IND-ITALIA      VALUE 0.
+045630   88 FORMATO-IND-ESTERO      VALUE 1.
+045700  05  FILLER               PIC X(4).
+045800  05  TIPO-SEP             PIC XX VALUE " ;".
+045900*
+046000 01 AREA-REC-SET         PIC X(512).
+046100*
+046200 01 FILLER REDEFINES AREA-REC-SET.
+046300  05 REC-ANACON
+046400*                      COPY YANACON.
+046500     .                                                            YANACON
+046600*IF X7=OFF                                                        YANACON
+046700*CONTROL NOLIST                                                   YANACON
+046800*IF                                                               YANACON
+046900*                                           ********************* YANACON
+047000*          ***********************************                    YANACON
+047100*          *  REC-ANACON             LL=100  *                    YANACON
+047200*          ***********************************                    YANACON
+047300   15 CONTO                         PIC S9(8) COMP.               YANACON
+047400   15 D-CONTO                       PIC X(24).                    YANACON
+047500   15 FLAGS.                                                      YANACON
+047600    20 FLAG-ANA-1                   PIC X.                        YANACON
+047700     88 CONTO-A-PARTITE             VALUE "1".                    YANACON
+047800    20 FLAG-ANA-2                   PIC X.                        YANACON
+047900     88 CONTO-A-SCADENZA            VALUE "1".                    YANACON
+048000    20 FLAG-ANA-3                   PIC X.                        YANACON
+
+048200     88 RICHIEDE-CDC                VALUE "1".                    YANACON
+048300     88 RICHIEDE-FIN                VALUE "2".                    YANACON
+048400     88 RICHIEDE-DIP                VALUE "3".                    YANACON
+048500    20 FLAG-ANA-4                   PIC X.                        YANACON
+048600     88 SPLIT-PAYMENT VALUE "A".                                  YANACON
+048700    20 FLAG-ANA-5                   PIC X.                        YANACON
+048800     88 FATTURAZ-ELETTRONICA VALUE "A".                           YANACON
+048900    20 FLAG-ANA-6                   PIC X.                        YANACON
+049000        88 SCONTO-F    VALUE "0" THRU "9".                        YANACON
+049100    20 FLAG-ANA-7                   PIC X.                        YANACON
+049200     88 MOSTRA-PREZZO-SELLOUT VALUE "S".
+049300    20 FLAG-ANA-8                   PIC X.                        YANACON
+049400     88 SCRIVI-REC-ESTERO VALUE  "3".                             YANACON
+049500     88 SCRIVI-REC-RESIDUO VALUE "2".                             YANACON
+049600    20 FLAG-ANA-9                   PIC X.                        YANACON
+049700     88 FILIALE-DT-ESTERO VALUE  "B".                             YANACON
+049800     88 BUDAPEST-KFT      VALUE  "B".                             YANACON
+049900     88 SL-BRATISLAVA     VALUE  "S".                             YANACON
+050000    20 FLAG-ANA-10                  PIC 9.                        YANACON
+050100     88 CLI-CLE                     VALUE 1.                      YANACON
+050200     88 FOI-FOE                     VALUE 2.                      YANACON
+050300     88 AGI-AGE                     VALUE 3.                      YANACON
+050400     88 PORTAF-I-E                  VALUE 4.                      YANACON
+050500     88 PORTAF-CO-BANCHE            VALUE 5.                      YANACON
+050600     88 BANCHE                      VALUE 6.                      YANACON
+050700     88 CRED-DEB-DIV                VALUE 7.                      YANACON
+050800     88 ALTRI-CONTI                 VALUE 8.                      YANACON
+050900   15 FILLER REDEFINES FLAGS.                                     YANACON
+051000    20 FLAG                         PIC X OCCURS 10.              YANACON
+051100   15 P-DARE                        PIC S9(15) COMP-3.            YANACON
+051200   15 P-AVERE                       PIC S9(15) COMP-3.            YANACON
+051300   15 P-DARE-C                      PIC S9(15) COMP-3.            YANACON
+051400   15 P-AVERE-C                     PIC S9(15) COMP-3.            YANACON
+051500   15 C-RAGG                        PIC S9(8) COMP OCCURS 2.      YANACON
+051600   15 FIDO                          PIC S9(4) COMP.               YANACON
+051700*   in RESIDUO contiene il codice del magazzino di DIFFTESS       YANACON
+051800*   corrispondente al CONTO                                       YANACON
+051900   15 DATA-FIDO                     PIC S9(8) COMP.               YANACON
+052000   15 DATA-NA                       PIC S9(8) COMP.               YANACON
+052100   15 DATA-UM                       PIC S9(8) COMP.               YANACON
+052200   15 DATA-UV                       PIC S9(8) COMP.               YANACON
+052300   15 TIPO-CONTO                    PIC XX.                       YANACON
+052400      88 CONT-GENERALE              VALUE "CG".                   YANACON
+052500      88 CONT-INDUSTRIALE           VALUE "CI".                   YANACON
+052600      88 CONT-FINANZIARIA           VALUE "CF".                   YANACON
+052700   15 VALIDITA-REC                  PIC XX.                       YANACON
+052800    88 ANNULLATO                    VALUE "**".                   YANACON
+052900*                                                                 YANACON
+053000*CONTROL LIST                                                     YANACON
+053100*                                                                 YANACON
+053200*                                                                 YANACON
+053300*
+053400 01 FILLER REDEFINES AREA-REC-SET.
+053500  05 REC-BOLLE
+053600*                        COPY YBOLLE.
+053700   .                                                              YBOLLE
+053800*IF X7=OFF                                                        YBOLLE
+053900*CONTROL NOLIST                                                   YBOLLE
+
+054100*IF                                                               YBOLLE
+054200*                                                                 YBOLLE
+054300*            ************************************                 YBOLLE
+054400*            * REC-BOLLE               LL.  22  *                 YBOLLE
+054500*            ************************************                 YBOLLE
+054600*                                                                 YBOLLE
+054700        10 CONTO               PIC S9(9) COMP.                    YBOLLE
+054800        10 RIF-INTERNO         PIC S9(15) COMP-3.                 YBOLLE
+054900*                              riferimento di MOVMAG              YBOLLE
+055000*                              (data scarico per vend. da neg)    YBOLLE
+055100*                              (data bolla per vend. da sede )    YBOLLE
+055200        10 DATA-NASCITA        PIC S9(9) COMP.                    YBOLLE
+055300*                              (data bolla   per vend. da neg)    YBOLLE
+055400*                              (data scarico per vend. da sede)   YBOLLE
+055500        10 NUM-PRE-FATT        PIC S9(4) COMP.                    YBOLLE
+055600        10 NUMERO              PIC S9(4) COMP.                    YBOLLE
+055700        10 VAL-REC             PIC XX.                            YBOLLE
+055800           88 REC-AGGIORNATO VALUE "**".                          YBOLLE
+055900        10 MAGAZZINO           PIC S9(4) COMP.                    YBOLLE
+056000*                                                                 YBOLLE
+056100*CONTROL LIST                                                     YBOLLE
+056200*                                                                 YBOLLE
+056300*
+056400 01 FILLER REDEFINES AREA-REC-SET.
+056500  05 REC-ANAMAT
+056600*                     COPY YANAMAT.
+056700*                                           ********************  YANAMAT
+056800*            *********************************                    YANAMAT
+056900*            * REC-ANAMAT            LL:94   *                    YANAMAT
+057000*            *********************************                    YANAMAT
+057100     .                                                            YANAMAT
+057200*IF X7=OFF                                                        YANAMAT
+057300*CONTROL NOLIST                                                   YANAMAT
+057400*IF                                                               YANAMAT
+057500*                                                                 YANAMAT
+057600     20  C-MAT                   PIC S9(15)   COMP-3.             YANAMAT
+057700     20  D-MAT                   PIC X(24).                       YANAMAT
+057800     20  DT-NA                  PIC S9(8)     COMP.               YANAMAT
+057900     20  DT-UV                  PIC S9(8)     COMP.               YANAMAT
+058000     20  P-STOCK                 PIC X(2).                        YANAMAT
+058100************** P-STOCK  contiene il campo COMPOS. CLASSE          YANAMAT
+058200     20  CTO-RICAVI             PIC S9(8)     COMP.               YANAMAT
+058300     20  CTO-COSTI              PIC S9(9)     COMP.               YANAMAT
+058400************** CTO-COSTI contiene il COSTO - lo sconto            YANAMAT
+058500     20  FLAGS-A.                                                 YANAMAT
+058600      25 FLAG                    PIC X  OCCURS 8.                 YANAMAT
+058700     20  FLAGS-RID REDEFINES FLAGS-A.                             YANAMAT
+058800      25  FLAG1                  PIC X.                           YANAMAT
+058900       88  GESTIONE-1-QTA        VALUE " ", "0".                  YANAMAT
+059000       88  GESTIONE-PER-TAGLIE   VALUE "1".                       YANAMAT
+059100      25  FLAG2                  PIC X.                           YANAMAT
+059200       88  GESTIONE-A-PEZZE      VALUE "1".                       YANAMAT
+059300       88  NO-GESTIONE-A-PEZZE   VALUE " ", "0".                  YANAMAT
+059400      25  FLAG3                  PIC X.                           YANAMAT
+059500       88  CAPO-APPESO           VALUE "1".                       YANAMAT
+059600       88  CAPO-IN-SCATOLA       VALUE "0" , " ".                 YANAMAT
+059700      25  FLAG4                  PIC X.                           YANAMAT
+059800************** FLAG4 contiene il numero di pezzi                  YANAMAT
+
+060000      25  FLAG5                  PIC X.                           YANAMAT
+060100        88  CAPO-MODA VALUE "1".                                  YANAMAT
+060200        88 NO-CAPO-MODA  VALUE "0" , " ".                         YANAMAT
+060300        88 MAT-CONSUMO-MP VALUE "1".                              YANAMAT
+060400        88 MAT-NO-CONSUMO-MP VALUE "0", " ".                      YANAMAT
+060500        88 CAPO-DIVISA VALUE "D".                                 YANAMAT
+060600        88 PROTOTIPO  VALUE "P".                                  YANAMAT
+060700        88 PROMOZIONALE  VALUE "Z".                               YANAMAT
+060800      25  FLAG6                  PIC X.                           YANAMAT
+060900        88 NORMALE VALUE "0", " ".                                YANAMAT
+061000        88 COMPON-TAILLEUR VALUE "1".                             YANAMAT
+061100        88 TAILLEUR VALUE "2".                                    YANAMAT
+061200      25 FLAG7  PIC X.                                            YANAMAT
+061300        88 CAPO-ACQUISTO VALUE "1".                               YANAMAT
+061400        88 CAPO-PROD     VALUE "2".                               YANAMAT
+061500        88 ACCESS-ACQ    VALUE "3".                               YANAMAT
+061600        88 CAPO-PROD-DIFF-TESS VALUE "5".                         YANAMAT
+061700        88 CAPO-PROD-TERZI VALUE "6".                             YANAMAT
+061800        88 CAPO-X-MAXIMA VALUE "1", "2", "3", "4".                YANAMAT
+061900        88 ACCESS-FACON  VALUE "4".                               YANAMAT
+062000        88 CAPO-ESTERNI-DIFF-TESS VALUE "E".                      YANAMAT
+062100        88 CAPO-SCONTO-STOCK VALUE "E","2","5","6","4".           YANAMAT
+062200      25 FLAG8  PIC X.                                            YANAMAT
+062300        88 NO-CONFORM    VALUE "0" , " ".                         YANAMAT
+062400        88 CONFORMATO    VALUE "1".                               YANAMAT
+062500        88 MAXECO        VALUE "2".                               YANAMAT
+062600**** aggiunto INTREND = 3 modelli con collezione = 4,5,6,8        YANAMAT
+062700**** e societa = 5 ( non valido per riass. Maxima/MM/B2B          YANAMAT
+062800**** collez 7,9 )
+062900        88 INTREND       VALUE "3".                               YANAMAT
+063000        88 P-BLACK       VALUE "4".                               YANAMAT
+063100        88 MARELLA       VALUE "5".                               YANAMAT
+063200        88 SPORTMAX      VALUE "6".                               YANAMAT
+063300        88 PERSONA       VALUE "7".                               YANAMAT
+063400        88 WEEK-END      VALUE "8".                               YANAMAT
+063500     20  PERC-MAGG              PIC S9(4) COMP.                   YANAMAT
+063600************** PERC-MAGG contiene il campo DISEGNO                YANAMAT
+063700     20  ALIQ-IVA               PIC S9(4)     COMP.               YANAMAT
+063800     20  CL-GR                   PIC S9(4)    COMP.               YANAMAT
+063900     20  COLLEZIONE              PIC S9(4)    COMP.               YANAMAT
+064000     20  ANNO                    PIC S9(4)    COMP.               YANAMAT
+064100     20  STAGIONE                PIC S9(4)    COMP.               YANAMAT
+064200     20  COSTO                   PIC S9(9)    COMP.               YANAMAT
+064300     20  UN-MIS                  PIC X(4).                        YANAMAT
+064400     20  CAT-TAGLIO              PIC XX.                          YANAMAT
+064500************** CAT-TAGLIO contiene il campo COLORE MAXIMA         YANAMAT
+064600     20  MATER-MAX               PIC S9(4)    COMP.               YANAMAT
+064700     20  CATEG-GHELDA REDEFINES MATER-MAX PIC S9(4) COMP.         YANAMAT
+064800     20  TG-BASE                 PIC S9(4)    COMP.               YANAMAT
+064900     20  PRIMA-TG                PIC S9(4)    COMP.               YANAMAT
+065000     20  ULTIMA-TG               PIC S9(4)    COMP.               YANAMAT
+065100     20  SCORTA-IND.                                              YANAMAT
+065200      25  SCORTA                 PIC X.                           YANAMAT
+065300      25  IND                    PIC X.                           YANAMAT
+065400     20  TIPO-MAT                PIC XX.                          YANAMAT
+065500     20  VALID-REC               PIC XX.                          YANAMAT
+065600*                                                                 YANAMAT
+065700*CONTROL LIST                                                     YANAMAT
+
+065900*                                                                 YANAMAT
+066000*                                                                 YANAMAT
+066100*
+066200*BUDA*
+066300 01 REC-CONFATT
+066400*                       COPY YCONFAT.
+066500     .                                                            YCONFAT
+066600*IF X7=OFF                                                        YCONFAT
+066700*CONTROL NOLIST                                                   YCONFAT
+066800*IF                                                               YCONFAT
+066900*                                           ********************* YCONFAT
+067000*          ***********************************                    YCONFAT
+067100*          *  REC-CONFAT             LL=110  *                    YCONFAT
+067200*          ***********************************                    YCONFAT
+067300   15 CONTO                         PIC S9(8) COMP.               YCONFAT
+067400   15 COND-PAG                       PIC S9(15) COMP-3.           YCONFAT
+067500   15 COND-PAGAMENTO REDEFINES COND-PAG.                          YCONFAT
+067600    20 CPAG                          PIC S9(5) COMP-3.            YCONFAT
+067700    20 SCPAG                         PIC S9(4) COMP-3.            YCONFAT
+067800    20 GGPAG                         PIC S99 COMP-3.              YCONFAT
+067900   15 SC1                           PIC S9(4) COMP.               YCONFAT
+068000   15 SC2                           PIC S9(4) COMP.               YCONFAT
+068100   15 COD-FISCALE                    PIC X(16).                   YCONFAT
+068200   15 COD-IVA                       PIC S9(9) COMP.               YCONFAT
+068300   15 BANCA-APP                      PIC X(36).                   YCONFAT
+068400   15 CAUSALE-IVA                   PIC S9(4) COMP.               YCONFAT
+068500   15 DIVISA                         PIC X(4).                    YCONFAT
+068600   15 MERCATO                       PIC S9(4) COMP.               YCONFAT
+068700   15 NR-COPIE-FATT                 PIC S9(4) COMP.               YCONFAT
+068800   15 LISTINO                       PIC S9(4) COMP.               YCONFAT
+068900   15 VALIDITA-REC                   PIC XX.                      YCONFAT
+068910*LISTMULTI*
+068920*     fino a 3 listini/divise alternativi per linea di prodotto
+068930*     (CLASSE-LISTINO = CLASSE dell'articolo), per i conti che
+068940*     vendono piu' linee a listini diversi sullo stesso conto di
+068950*     fatturazione (es. collezione corrente e outlet/stock)
+068960   15 LISTINO-MULTI                  OCCURS 3.                    YCONFAT
+068970    20 CLASSE-LISTINO                PIC 99.                      YCONFAT
+068980     88 CLASSE-LISTINO-VUOTA         VALUE ZERO.                  YCONFAT
+068990    20 LISTINO-LINEA                 PIC S9(4) COMP.              YCONFAT
+069000    20 DIVISA-LINEA                  PIC X(4).                    YCONFAT
+069000*                                                                 YCONFAT
+069100*CONTROL LIST                                                     YCONFAT
+069200*                                                                 YCONFAT
+069300*                                                                 YCONFAT
+069400*
+069500*BUDA*
+069600 01 REC-PREZZI
+069700*                      COPY YPREZZI.
+069800     .                                                            YPREZZI
+069900*IF X7=OFF                                                        YPREZZI
+070000*CONTROL NOLIST                                                   YPREZZI
+070100*IF                                                               YPREZZI
+070200*                                          *********************  YPREZZI
+070300*            *************************************                YPREZZI
+070400*            * REC-PREZZI           LL:38        *                YPREZZI
+070500*            *************************************                YPREZZI
+070600*                                                                 YPREZZI
+070700     20 C-MAT                     PIC S9(15)    COMP-3.           YPREZZI
+070800     20 MERCATO                   PIC S9(4)     COMP.             YPREZZI
+070900     20 DIVISA                    PIC X(4).                       YPREZZI
+071000     20 MAGAZZINO                 PIC S9(4) COMP.                 YPREZZI
+071100     20 PREZZO-VENDITA-SUP.                                       YPREZZI
+071200      25 PREZZO-VENDITA           PIC S9(9)     COMP OCCURS 4.    YPREZZI
+071300     20 DATA-ULT-AGG              PIC S9(9) COMP.                 YPREZZI
+071400     20 VALID-REC                 PIC X(2).                       YPREZZI
+071500*                                                                 YPREZZI
+071600*CONTROL LIST                                                     YPREZZI
+
+071800*                                                                 YPREZZI
+071900*
+072000*
+072100*PRZ-PUBBL*
+072200 01 REC-PREZZI-PUB
+072300*                        COPY YPREZZI.
+072400     .                                                            YPREZZI
+072500*IF X7=OFF                                                        YPREZZI
+072600*CONTROL NOLIST                                                   YPREZZI
+072700*IF                                                               YPREZZI
+072800*                                          *********************  YPREZZI
+072900*            *************************************                YPREZZI
+073000*            * REC-PREZZI           LL:38        *                YPREZZI
+073100*            *************************************                YPREZZI
+073200*                                                                 YPREZZI
+073300     20 C-MAT                     PIC S9(15)    COMP-3.           YPREZZI
+073400     20 MERCATO                   PIC S9(4)     COMP.             YPREZZI
+073500     20 DIVISA                    PIC X(4).                       YPREZZI
+073600     20 MAGAZZINO                 PIC S9(4) COMP.                 YPREZZI
+073700     20 PREZZO-VENDITA-SUP.                                       YPREZZI
+073800      25 PREZZO-VENDITA           PIC S9(9)     COMP OCCURS 4.    YPREZZI
+073900     20 DATA-ULT-AGG              PIC S9(9) COMP.                 YPREZZI
+074000     20 VALID-REC                 PIC X(2).                       YPREZZI
+074100*                                                                 YPREZZI
+074200*CONTROL LIST                                                     YPREZZI
+074300*                                                                 YPREZZI
+074400*
+074500*
+074600 01 REC-INDIRIZZI
+074700*                        COPY YINDIRIZ.
+074800     .                                                            YINDIRIZ
+074900*IF X7=OFF                                                        YINDIRIZ
+075000*CONTROL NOLIST                                                   YINDIRIZ
+075100*IF                                                               YINDIRIZ
+075200*                                           ********************* YINDIRIZ
+075300*          ***********************************                    YINDIRIZ
+075400*          *  REC-INDIRIZ            LL=236  *                    YINDIRIZ
+075500*          ***********************************                    YINDIRIZ
+075600   15 CONTO                        PIC S9(8) COMP.                YINDIRIZ
+075700   15 D-AGG                         PIC X(24).                    YINDIRIZ
+075800   15 D-BANCA REDEFINES D-AGG.                                    YINDIRIZ
+075900    20 D-AGG-BANCA                  PIC X(12).                    YINDIRIZ
+076000    20 CC-BANCA                     PIC X(12).                    YINDIRIZ
+076100   15 INDIRIZZO                     PIC X(66)   OCCURS 2.         YINDIRIZ
+076200   15 TIPO-INDIRIZZO                PIC XX.                       YINDIRIZ
+076300    88  IND-FATT                    VALUE " F".                   YINDIRIZ
+076400    88  IND-SPED                    VALUE "S ".                   YINDIRIZ
+076500    88  IND-SPED-FATT               VALUE "SF".                   YINDIRIZ
+076600   15 CAP                          PIC S9(8) COMP   OCCURS 2.     YINDIRIZ
+076700   15 SIGLA-PROV                    PIC XX     OCCURS 2.          YINDIRIZ
+076800   15 STATO                         PIC XXXX.                     YINDIRIZ
+076900   15 TELEX                         PIC S9(8) COMP.               YINDIRIZ
+077000* per i clienti (da 10000001 a 10000899) assume i valori :        YINDIRIZ
+077100*     0          invio anagrafica e dati a PC NEGOZIO             YINDIRIZ
+077200*     99999      nessun invio                                     YINDIRIZ
+077300   15 TELEFONO                       PIC S9(15) COMP-3.           YINDIRIZ
+077400   15 CONTO-FATTURA                 PIC S9(8) COMP.               YINDIRIZ
+077500   15 INF-COMM-INDIRIZ               PIC X(40).                   YINDIRIZ
+
+077700   15 INF-COMM-ABB  REDEFINES  INF-COMM-INDIRIZ.                  YINDIRIZ
+077800    20 PRIORITA                     PIC S9(4) COMP.               YINDIRIZ
+077900* nell'account RESIDUO se il valore e' 4 significa                YINDIRIZ
+078000* ristampa del CARTELLINO PREZZO                                  YINDIRIZ
+078100    20 PROVINCIA                    PIC S9(4) COMP.               YINDIRIZ
+078200    20 CAMPO-AGE  OCCURS 3.                                       YINDIRIZ
+078300     25 CONTO-PROVV                 PIC S9(8) COMP.               YINDIRIZ
+078400     25 PERC-PROVV                  PIC S9(4) COMP.               YINDIRIZ
+078500     25 COLLEZIONI.                                               YINDIRIZ
+078600      30 COLL-VENDITA                PIC S9 COMP-3 OCCURS 6.      YINDIRIZ
+078700   15 VALIDITA-REC                   PIC XX.                      YINDIRIZ
+078800    88 ANNULLATO                    VALUE "**".                   YINDIRIZ
+078900*                                                                 YINDIRIZ
+079000*CONTROL LIST                                                     YINDIRIZ
+079100*                                                                 YINDIRIZ
+079200*                                                                 YINDIRIZ
+079300*
+079400 01 REC-SITPF
+079500*                   COPY YSITPF.
+079600*                                                                 YSITPF
+079700     .                                                            YSITPF
+079800*IF X7=OFF                                                        YSITPF
+079900*CONTROL NOLIST                                                   YSITPF
+080000*IF                                                               YSITPF
+080100*                                            ******************** YSITPF
+080200*            *************************************                YSITPF
+080300*            * REC SITPF         LL: 224         *                YSITPF
+080400*            *************************************                YSITPF
+080500      15 C-MAT               PIC S9(15) COMP-3.                   YSITPF
+080600      15 MAGAZZINO           PIC S9(4)  COMP.                     YSITPF
+080700      15 QTA-GIAC.                                                YSITPF
+080800       20  QTA-GIAC-PF        PIC S9(8) COMP
+080900*                                                  COPY NTGOCCURS.      YSITPF
+081000        OCCURS 10.
+081100      15 VAL-GIAC            PIC S9(11) COMP-3.                   YSITPF
+081200      15 QTA-INV.                                                 YSITPF
+081300       20 QTA-INV-PF       PIC S9(8) COMP
+081400*                                               COPY NTGOCCURS.         YSITPF
+081500        OCCURS 10.
+081600      15 VAL-INV             PIC S9(11) COMP-3.                   YSITPF
+081700      15 DT-UM               PIC S9(8)  COMP.                     YSITPF
+081800      15 DT-INV              PIC S9(8)  COMP.                     YSITPF
+081900      15 QTA-ORDINATA.                                            YSITPF
+082000       20 QTA-ORD           PIC S9(8) COMP
+082100*                                                COPY NTGOCCURS.        YSITPF
+082200        OCCURS 10.
+082300      15 QTA-ORDINATA-C.                                          YSITPF
+082400       20  QTA-ORD-C        PIC S9(8) COMP
+082500*                                                COPY NTGOCCURS.        YSITPF
+082600        OCCURS 10.
+082700      15 QTA-IMPEGNATA.                                           YSITPF
+082800       20  QTA-IMP          PIC S9(8) COMP
+082900*                                                COPY NTGOCCURS.        YSITPF
+083000        OCCURS 10.
+083100      15 QTA-IMPEGNATA-C.                                         YSITPF
+083200       20  QTA-IMP-C        PIC S9(8) COMP
+083300*                                                COPY NTGOCCURS.        YSITPF
+083400        OCCURS 10.
+
+083600      15 VAL-REC             PIC XX.                              YSITPF
+083700       88 BOX-SOSPESO   VALUE "S ".                               YSITPF
+083800*                                                                 YSITPF
+083900*CONTROL LIST                                                     YSITPF
+084000*                                                                 YSITPF
+084100*                                                                 YSITPF
+084200*
+084300 01 MOVMAG
+084400*                 COPY YMOVMAG.
+084500     .                                                            YMOVMAG
+084600*IF X7=OFF                                                        YMOVMAG
+084700*CONTROL NOLIST                                                   YMOVMAG
+084800*IF                                                               YMOVMAG
+084900*                                           ********************* YMOVMAG
+085000*            **********************************                   YMOVMAG
+085100*            * REC MOVIMENTI MAGAZZINO LL: 96 *                   YMOVMAG
+085200*            **********************************                   YMOVMAG
+085300  14   D-MOVMAG.                                                  YMOVMAG
+085400  15 RIF-INTERNO                    PIC S9(15) COMP-3.            YMOVMAG
+085500  15 NUMERO-RIGA                   PIC S9(4) COMP.                YMOVMAG
+085600  15  RIF-ORDINE                    PIC S9(15) COMP-3.            YMOVMAG
+085700  15  RIF-BOLLA-FORN                PIC S9(15) COMP-3.            YMOVMAG
+085800  15  CLI-FINALE  REDEFINES RIF-BOLLA-FORN                        YMOVMAG
+085900                   PIC S9(15) COMP-3.                             YMOVMAG
+086000  15  C-MAT                         PIC S9(15) COMP-3.            YMOVMAG
+086100  15  CONTO                        PIC S9(8)  COMP.               YMOVMAG
+086200  15  C-OPE                         PIC X(4).                     YMOVMAG
+086300  15  PREZZO                          PIC S9(9) COMP.             YMOVMAG
+086400  15  COSTO-STD                    PIC S9(9) COMP.                YMOVMAG
+086500  15  SETTIMANA                    PIC S9(4) COMP.                YMOVMAG
+086600  15  FILLER-MOVMAG                PIC S9(4) COMP.                YMOVMAG
+086700  15  CATEG-GHELDA REDEFINES FILLER-MOVMAG PIC S9(4) COMP.        YMOVMAG
+086710  15  CODICE-PROMO-MOV REDEFINES FILLER-MOVMAG PIC S9(4) COMP.    YMOVMAG
+086800  15  MOD-IMPUTAZ                   PIC S9(15) COMP-3.            YMOVMAG
+086900  15  DATA-AGG-TRASF-MOV REDEFINES                                YMOVMAG
+087000                 MOD-IMPUTAZ       PIC S9(15) COMP-3.             YMOVMAG
+087100  15  MAGAZZINO                        PIC S9(4) COMP.            YMOVMAG
+087200  15  DIVISA                           PIC X(4).                  YMOVMAG
+087300  15  UN-MIS-FATT                      PIC X(4).                  YMOVMAG
+087400  15 QTA-TAGLIE.                                                  YMOVMAG
+087500   20 QTA-TAGLIA               PIC S9(4) COMP
+087600*                                                   COPY NTGOCCURS.     YMOVMAG
+087700        OCCURS 10.
+087800  15 QUANTITA                        PIC S9(11) COMP-3.           YMOVMAG
+087900 15  VAL-REC                           PIC XX.                    YMOVMAG
+088000* Questi campi di MOVTRANS hanno un significato particolare
+088100* per comodita' di trattamento :   (scritto da ANASOCM)
+088200*
+088300*       NUMERO-RIGA    1     se CARICO
+088400*                     -1     se STORNO
+088500*
+088600*       VAL-REC        BLANK se ORDINE NORMALE
+088700*                      I     se ORDINE INSERITO
+088800*                      R     se ORDINE RIASSORTIMENTO
+088900*                      XX    se SPEDIZIONE di MAXIMA
+089000*RESSDT*
+089100*                      FR    se reso Franchising (SSDT)
+089200*                      MX    se reso Maxima      (SSDT)
+089300*
+
+089500*RETOPO*
+089600*                      MN    se reso ManNord
+089700*
+089800*       MOD-IMPUTAZ    cod societa destinazione
+089900*
+090000* Questi significati vengono persi nel MOVMAG
+090100*                                                                 YMOVMAG
+090200*CONTROL LIST                                                     YMOVMAG
+090300*                                                                 YMOVMAG
+090400*
+090500 01 REC-PARAMETRI
+090600*                               COPY YPARAMDT.
+090700     .                                                            YPARAMDT
+090800*IF X7=OFF                                                        YPARAMDT
+090900*CONTROL NOLIST                                                   YPARAMDT
+091000*IF                                                               YPARAMDT
+091100*                                           ********************* YPARAMDT
+091200*          ***********************************                    YPARAMDT
+091300*          *  REC-PARAMDT            LL=150  *                    YPARAMDT
+091400*          ***********************************                    YPARAMDT
+091500   10   ENTRY-PARAM-DETAIL.                                       YPARAMDT
+091600    15  C-AZIENDA                   PIC 9(4)  COMP.               YPARAMDT
+091700    15  TIPO-PARAMETRI              PIC 9(4) COMP.                YPARAMDT
+091800      88  P-ANAGRAFICI              VALUE 1.                      YPARAMDT
+091900      88  P-ORDINI                  VALUE 2.                      YPARAMDT
+092000      88  P-MAGAZZINO               VALUE 3.                      YPARAMDT
+092100      88  P-CONTAB-GEN              VALUE 4.                      YPARAMDT
+092200      88  P-CONTAB-IND              VALUE 5.                      YPARAMDT
+092300      88  P-CONTAB-FIN              VALUE 6.                      YPARAMDT
+092400      88  P-DISTINTA-BASE           VALUE 7.                      YPARAMDT
+092500      88  P-FATTURAZIONE            VALUE 8.                      YPARAMDT
+092600      88  P-PAGHE                   VALUE 9.                      YPARAMDT
+092700      88  P-EXTRAMAG                VALUE 13.                     YPARAMDT
+092800      88  P-PROCEDURE-CED           VALUE 15.                     YPARAMDT
+092900      88  P-SUPERMAG                VALUE 23.                     YPARAMDT
+093000      88  P-RIPRADI                 VALUE 55.                     YPARAMDT
+093100      88  P-SERVIZI                 VALUE 99.                     YPARAMDT
+093200    15  STRINGA-PARAMETRI           PIC X(144).                   YPARAMDT
+093300    15  VALIDITA-REC                PIC XX.                       YPARAMDT
+093400    88 ANNULLATO                    VALUE "**".                   YPARAMDT
+093500*                                                                 YPARAMDT
+093600*CONTROL LIST                                                     YPARAMDT
+093700*                                                                 YPARAMDT
+093800*                                                                 YPARAMDT
+093900 01 REC-PARAM-RID REDEFINES REC-PARAMETRI.
+094000  03 FILLER               PIC X(4).
+094100  03 PARAM-MAG
+094200*                            COPY WPARAM13.
+094300*********  ^ Non deve essere Azzerato   ***************           WPARAM13
+094400     .                                                            WPARAM13
+094500*IF X9=OFF                                                        WPARAM13
+094600*CONTROL NOLIST                                                   WPARAM13
+094700*IF                                                               WPARAM13
+094800*                                           ********************* WPARAM13
+094900*            ************************************                 WPARAM13
+095000*            * REC PARAMETRI MAGAZZINO  LL:144  *                 WPARAM13
+095100*            ************************************                 WPARAM13
+095200*                                                                 WPARAM13
+
+095400     30     CAMPI-FLAG-13.                                        WPARAM13
+095500      35    FLAG-1                    PIC X.                      WPARAM13
+095600      35    FLAG-2                    PIC X.                      WPARAM13
+095700      35    FLAG-3                    PIC X.                      WPARAM13
+095800      35    FLAG-4                    PIC X.                      WPARAM13
+095900      35    FLAG-5                    PIC X.                      WPARAM13
+096000      35    FLAG-6                    PIC X.                      WPARAM13
+096100      35    FLAG-7                    PIC X.                      WPARAM13
+096200      35    FLAG-8                    PIC X.                      WPARAM13
+096300      35    FILLER-FLAG               PIC X(24).                  WPARAM13
+096400     30     CAMPI-FLAG-RID REDEFINES CAMPI-FLAG-13.               WPARAM13
+096500      35    CAMPO-FLAG                PIC X OCCURS 32             WPARAM13
+096600                                      INDEXED BY I-FLAG-13.       WPARAM13
+096700     30     CAMPI-DATE-13.                                        WPARAM13
+096800      35    DATA-BOLLA-TAGLIO-TESSUTO       PIC S9(8) COMP.       WPARAM13
+096900      35    DATA-BOLLA-RESI-PF REDEFINES                          WPARAM13
+097000                                     DATA-BOLLA-TAGLIO-TESSUTO    WPARAM13
+097100                                                PIC S9(8) COMP.   WPARAM13
+097200      35    DATA-BOLLA-TAGLIO-INTERNI       PIC S9(8) COMP.       WPARAM13
+097300      35    DATA-BOLLA-TAGLIO-FODERE        PIC S9(8) COMP.       WPARAM13
+097400      35    DATA-BOLLA-MATERASSO            PIC S9(8) COMP.       WPARAM13
+097500      35    DATA-TRAVASO REDEFINES DATA-BOLLA-MATERASSO           WPARAM13
+097600                                                PIC S9(8) COMP.   WPARAM13
+097700      35    DATA-RIEP-MAG                   PIC S9(8) COMP.       WPARAM13
+097800      35    DATA-6                          PIC S9(8) COMP.       WPARAM13
+097900      35    DATA-7                          PIC S9(8) COMP.       WPARAM13
+098000      35    DATA-8                          PIC S9(8) COMP.       WPARAM13
+098100     30     CAMPI-DATE-RID REDEFINES CAMPI-DATE-13.               WPARAM13
+098200      35    CAMPO-DATA                PIC S9(8) COMP OCCURS 8     WPARAM13
+098300                                      INDEXED BY I-CAMPO-DATA-13. WPARAM13
+098400     30     CAMPI-NUMERI-13.                                      WPARAM13
+098500      35    NUM-BOLLA-RESI-PF                   PIC S9(8) COMP.   WPARAM13
+098600*********  ^ Numero di partenza  350001 ***************           WPARAM13
+098700      35    NUM-BOLLA-TAGLIO-INTERNI            PIC S9(8) COMP.   WPARAM13
+098800      35    NUM-BOLLA-TAGLIO-FODERE             PIC S9(8) COMP.   WPARAM13
+098900      35    NUM-BOLLA-MATERASSO                 PIC S9(8) COMP.   WPARAM13
+099000      35    NUM-TRAVASO REDEFINES NUM-BOLLA-MATERASSO             WPARAM13
+099100                                                PIC S9(8) COMP.   WPARAM13
+099200      35    NUM-BUONO-PRELIEVO                  PIC S9(8) COMP.   WPARAM13
+099300      35    NUM-CONSEGNA-NO-BOLLA               PIC S9(8) COMP.   WPARAM13
+099400      35    NUM-CONSEGNA-BOLLA                  PIC S9(8) COMP.   WPARAM13
+099500*********  ^ Numero di partenza  090001 ***************           WPARAM13
+099600      35    NUMERO-PEZZA                        PIC S9(8) COMP.   WPARAM13
+099700*********  ^ Non deve essere Azzerato   ***************           WPARAM13
+099800     30     CAMPI-NUMERI-RID REDEFINES CAMPI-NUMERI-13.           WPARAM13
+099900      35    CAMPO-NUMERO              PIC 9(8)  COMP OCCURS 8     WPARAM13
+100000                                      INDEXED BY I-CAMPO-NUM-13.  WPARAM13
+100100     30     CAMPI-CHIAVE-13.                                      WPARAM13
+100200      35    KEY-1                     PIC X(4).                   WPARAM13
+100300      35    KEY-2                     PIC X(4).                   WPARAM13
+100400      35    KEY-3                     PIC X(4).                   WPARAM13
+100500      35    KEY-4                     PIC X(4).                   WPARAM13
+100600     30     CAMPI-CHIAVE-RID REDEFINES CAMPI-CHIAVE-13.           WPARAM13
+100700      35    CAMPO-CHIAVE              PIC X(4) OCCURS 4           WPARAM13
+100800                            INDEXED BY I-CAMPO-KEY-13.            WPARAM13
+100900     30    PARAMETRI-VARI             PIC X(32).                  WPARAM13
+101000*                                                                 WPARAM13
+101100*CONTROL LIST                                                     WPARAM13
+
+101300*                                                                 WPARAM13
+101400*                                                                 WPARAM13
+101500*
+101510*MAGVEN*
+101520 01 REC-PARAM-MAGVEN-R REDEFINES REC-PARAM-RID.
+101530  03 FILLER               PIC X(4).
+101540  03 PARAM-MAG-VEND
+101550*                            COPY WPARAM03.
+101560     .                                                            WPARAM03
+101570*IF X9=OFF                                                        WPARAM03
+101580*CONTROL NOLIST                                                   WPARAM03
+101590*IF                                                               WPARAM03
+101600*            ************************************                 WPARAM03
+101610*            * REC PARAMETRI MAG.VENDITA  LL:144 *                 WPARAM03
+101620*            ************************************                 WPARAM03
+101630     30  PM-MAGAZZINO            PIC S9(4) COMP.                  WPARAM03
+101640     30  PM-CAUSALE               PIC X(4).                       WPARAM03
+101650     30  FILLER                   PIC X(134).                     WPARAM03
+101660*                                                                 WPARAM03
+101670*CONTROL LIST                                                     WPARAM03
+101680*
+101600*volante*
+101700 01 REC-PARAM-FITTIZI
+101800*                                COPY YPARAMDT.
+101900     .                                                            YPARAMDT
+102000*IF X7=OFF                                                        YPARAMDT
+102100*CONTROL NOLIST                                                   YPARAMDT
+102200*IF                                                               YPARAMDT
+102300*                                           ********************* YPARAMDT
+102400*          ***********************************                    YPARAMDT
+102500*          *  REC-PARAMDT            LL=150  *                    YPARAMDT
+102600*          ***********************************                    YPARAMDT
+102700   10   ENTRY-PARAM-DETAIL.                                       YPARAMDT
+102800    15  C-AZIENDA                   PIC 9(4)  COMP.               YPARAMDT
+102900    15  TIPO-PARAMETRI              PIC 9(4) COMP.                YPARAMDT
+103000      88  P-ANAGRAFICI              VALUE 1.                      YPARAMDT
+103100      88  P-ORDINI                  VALUE 2.                      YPARAMDT
+103200      88  P-MAGAZZINO               VALUE 3.                      YPARAMDT
+103300      88  P-CONTAB-GEN              VALUE 4.                      YPARAMDT
+103400      88  P-CONTAB-IND              VALUE 5.                      YPARAMDT
+103500      88  P-CONTAB-FIN              VALUE 6.                      YPARAMDT
+103600      88  P-DISTINTA-BASE           VALUE 7.                      YPARAMDT
+103700      88  P-FATTURAZIONE            VALUE 8.                      YPARAMDT
+103800      88  P-PAGHE                   VALUE 9.                      YPARAMDT
+103900      88  P-EXTRAMAG                VALUE 13.                     YPARAMDT
+104000      88  P-PROCEDURE-CED           VALUE 15.                     YPARAMDT
+104100      88  P-SUPERMAG                VALUE 23.                     YPARAMDT
+104200      88  P-RIPRADI                 VALUE 55.                     YPARAMDT
+104300      88  P-SERVIZI                 VALUE 99.                     YPARAMDT
+104400    15  STRINGA-PARAMETRI           PIC X(144).                   YPARAMDT
+104500    15  VALIDITA-REC                PIC XX.                       YPARAMDT
+104600    88 ANNULLATO                    VALUE "**".                   YPARAMDT
+104700*                                                                 YPARAMDT
+104800*CONTROL LIST                                                     YPARAMDT
+104900*                                                                 YPARAMDT
+105000*                                                                 YPARAMDT
+105100 01 REC-PARAM-FITTIZ-R REDEFINES REC-PARAM-FITTIZI.
+105200  03 FILLER               PIC X(4).
+105300  03 PARAM-RIPRADI
+105400*                                COPY WPARAM55.
+105500     .                                                            WPARAM55
+105600*IF X9=OFF                                                        WPARAM55
+105700*CONTROL NOLIST                                                   WPARAM55
+105800*IF                                                               WPARAM55
+105900*                                           ********************* WPARAM55
+106000*            ************************************                 WPARAM55
+106100*            * REC PARAMETRI MAGAZZINO  LL:144  *                 WPARAM55
+106200*            ************************************                 WPARAM55
+106300*                                                                 WPARAM55
+106400     30     CAMPI-FLAG-55.                                        WPARAM55
+106500      35    FLAG-1                    PIC X.                      WPARAM55
+106600      35    FLAG-2                    PIC X.                      WPARAM55
+106700      35    FLAG-3                    PIC X.                      WPARAM55
+106800      35    FLAG-4                    PIC X.                      WPARAM55
+106900      35    FLAG-5                    PIC X.                      WPARAM55
+107000      35    FLAG-6                    PIC X.                      WPARAM55
+
+107200      35    FLAG-7                    PIC X.                      WPARAM55
+107300      35    FLAG-8                    PIC X.                      WPARAM55
+107400      35    FILLER-FLAG               PIC X(24).                  WPARAM55
+107500     30     CAMPI-FLAG-RID REDEFINES CAMPI-FLAG-55.               WPARAM55
+107600      35    CAMPO-FLAG                PIC X OCCURS 32             WPARAM55
+107700                                      INDEXED BY I-FLAG-55.       WPARAM55
+107800     30     CAMPI-DATE-55.                                        WPARAM55
+107900      35    FILLER                          PIC S9(8) COMP.       WPARAM55
+108000      35    FILLER                          PIC S9(8) COMP.       WPARAM55
+108100      35    FILLER                          PIC S9(8) COMP.       WPARAM55
+108200      35    FILLER                          PIC S9(8) COMP.       WPARAM55
+108300      35    FILLER                          PIC S9(8) COMP.       WPARAM55
+108400      35    DATA-6                          PIC S9(8) COMP.       WPARAM55
+108500      35    DATA-7                          PIC S9(8) COMP.       WPARAM55
+108600      35    DATA-8                          PIC S9(8) COMP.       WPARAM55
+108700     30     CAMPI-DATE-RID REDEFINES CAMPI-DATE-55.               WPARAM55
+108800      35    CAMPO-DATA                PIC S9(8) COMP OCCURS 8     WPARAM55
+108900                                      INDEXED BY I-CAMPO-DATA-55. WPARAM55
+109000     30     CAMPI-NUMERI-55.                                      WPARAM55
+109100      35    PAR-PROGR-SESS                      PIC S9(8) COMP.   WPARAM55
+109200*            ****SESSIONE DI CONTROLLO***********                 WPARAM55
+109300      35    PAR-PROGR-SORTER                    PIC S9(8) COMP.   WPARAM55
+109400*            ***SETTORE LOGICO VITE ESTERNA******                 WPARAM55
+109500      35    PAR-PROGR-PRESPED                   PIC S9(8) COMP.   WPARAM55
+109600*            ***NUMERO DI PRE SPEDIZIONE*********                 WPARAM55
+109700      35    PAR-FITTIZIO-1                      PIC S9(8) COMP.   WPARAM55
+109800*            ***utilizzo di comodo      *********                 WPARAM55
+109900      35    NUM-TRASF-DA-MAG-4                  PIC S9(8) COMP.   WPARAM55
+110000      35    FILLER                              PIC S9(8) COMP.   WPARAM55
+110100      35    PAR-RESI-SS                         PIC S9(8) COMP.   WPARAM55
+110200*            ***numero rif. interno resi stock service            WPARAM55
+110300      35    FILLER                              PIC S9(8) COMP.   WPARAM55
+110400     30     CAMPI-NUMERI-RID REDEFINES CAMPI-NUMERI-55.           WPARAM55
+110500      35    CAMPO-NUMERO              PIC 9(8)  COMP OCCURS 8     WPARAM55
+110600                                      INDEXED BY I-CAMPO-NUM-55.  WPARAM55
+110700     30     CAMPI-CHIAVE-55.                                      WPARAM55
+110800      35    KEY-1                     PIC X(4).                   WPARAM55
+110900      35    KEY-2                     PIC X(4).                   WPARAM55
+111000      35    KEY-3                     PIC X(4).                   WPARAM55
+111100      35    KEY-4                     PIC X(4).                   WPARAM55
+111200     30     CAMPI-CHIAVE-RID REDEFINES CAMPI-CHIAVE-55.           WPARAM55
+111300      35    CAMPO-CHIAVE              PIC X(4) OCCURS 4           WPARAM55
+111400                            INDEXED BY I-CAMPO-KEY-55.            WPARAM55
+111500     30    PARAMETRI-VARI             PIC X(32).                  WPARAM55
+111600*                                                                 WPARAM55
+111700*CONTROL LIST                                                     WPARAM55
+111800*                                                                 WPARAM55
+111900*                                                                 WPARAM55
+112000*
+112100 01 RIGA-PENDENTI.
+112200  03 ANTE-PRIMA-RIGA.
+112300    10 FILLER        PIC X(9).
+112400    10 NUMERO-P      PIC 9(6).
+112500    10 FILLER        PIC X(18).
+112600  03 PRIMA-RIGA.
+112700    10 FILLER        PIC X(9).
+112800    10 CODICE-P      PIC 9(14).
+112900    10 FILLER        PIC X(10).
+
+113100  03 SECONDA-RIGA.
+113200    10 FILLER        PIC X(9).
+113300    10 NOME-P        PIC X(14).
+113400    10 FILLER        PIC X(10).
+113500*EURO*
+113600*
+113700  03 TERZA-RIGA.
+113800    10 DIV-LIT       PIC X(9).
+113900    10 PREZZO-P      PIC ZZ.ZZZ.ZZZ.ZZZ.
+114000    10 FILLER        PIC X(10).
+114100*
+114200  03 QUARTA-RIGA.
+114300    10 DIV-EUR       PIC X(11).
+114400    10 PREZZO-P-E    PIC Z(7),ZZ.
+114500    10 FILLER        PIC X(12).
+114600*
+114700*BUDA*
+114800 01 CAMPI-X-WRITE.
+114900  05 RIF-INTR-WR        PIC 9(12).
+115000  05 CONTO-CLI-WR       PIC S9(9) COMP.
+115100  05 CONTO-DEST-WR      PIC S9(9) COMP.
+115200  05 MAGAZZINO-WR       PIC S9(4) COMP.
+115300  05 DEST-WR            PIC S9(4) COMP.
+115400     88 X-ESTERO     VALUE 3.
+115500     88 X-RESIDUO    VALUE 2.
+115600  05 DIVISA-WR          PIC XXXX.
+115700  05 LISTINO-WR         PIC 9(4).
+115800  05 CAUSALE-WR         PIC X(4).
+115900*
+116000 01 DATA-CARICO-WR      PIC 9(6).
+116100*
+116200*
+116300*BUDA*
+116400*
+116500 01 LISTINO-MEM      PIC 9999.
+116600 01 DIVISA-MEM    PIC X(4).
+116700*
+116710*LISTMULTI*
+116720 01 LISTINO-CORRENTE  PIC 9999.
+116730 01 DIVISA-CORRENTE   PIC X(4).
+116740 01 IX-LST            PIC S9(4) COMP.
+116750*
+116800*PRODI*
+116900 01 CAMBIO-MEM   PIC S9(9) COMP.
+117000*
+117100 01 CAMPI-UTILI.
+117200  05 OK-GIAC           PIC S9(4) COMP.
+117300     88 GIAC-OK        VALUE 1.
+117400*NOPRZ*
+117500  05 OK-PREZZO         PIC S9(4) COMP.
+117600     88 PREZZO-OK      VALUE 1.
+117700*
+117800  05 CONTA-PAGINE          PIC S9(4) COMP.
+117900  05 TOT-CAPI-NO-GIAC      PIC 9(4).
+118000*
+118100  05 CONTA-RIGHE           PIC S9(4) COMP.
+118200  05 USCITA-PROGRAMMA      PIC S9(4) COMP.
+118300  05 RISP-NO-GIAC        PIC X.
+118400*NOPRZ*
+118500  05 RISP-NO-PREZZO      PIC X.
+118600*BUDA*
+118700  05 FLAG-ANACON       PIC X.
+118800  05 SOC-COM              PIC 99.
+
+119000  05 FILLER REDEFINES SOC-COM.
+119100   10 PRE-SOC       PIC 9.
+119200   10 SOC-REALE     PIC 9.
+119300  05 TROVATO-GIAC    PIC S9(4) COMP.
+119400     88 GIAC-TROVATA   VALUE 1.
+119500  05 NUM-BOLLE             PIC S9(8) COMP.
+119600  05 IND-CAPI-LETTI        PIC S9(4) COMP.
+119700  05 TOT-BOLLA-C              PIC S9(4) COMP.
+119800  05 TOT-CAPI-RIGA-C              PIC S9(4) COMP.
+119900  05 IND-PAG        PIC S9(4) COMP.
+120000  05 ITB-T          PIC S9(4) COMP.
+120100  05 ITB-T-5        PIC S9(4) COMP.
+120200  05 IND-CL          PIC S9(4) COMP.
+120300  05 VARIAZIONE        PIC S9(4) COMP.
+120400    88 FINE-VARIAZIONI   VALUE 1.
+120500  05 INDIRIZZO-DPARAM    PIC S9(9) COMP.
+120600  05 D-MAT-MEM       PIC X(24).
+120700  05 VAL-REC-MEM  PIC XX.
+120800  05 IND-RIGA        PIC S9(4) COMP.
+120900  05 CNTR-ANAMAT      PIC S9(4) COMP.
+121000     88 C-MAT-OK   VALUE 1.
+121100  05 DISP-15         PIC 9(15).
+121200  05 DISP-3          PIC 999.
+121300*BUDA*
+121400  05 TG-CAL          PIC 99.
+121500  05 PTG-MEM         PIC S9(4) COMP.
+121510*PROMO*
+121520  05 PROMO-MEM       PIC S9(4) COMP.
+121530*PROMO*
+121600  05 TAGLIO-MEM      PIC S9(4) COMP.
+121700  05 IND-FILE           PIC 9(6).
+121800  05 COD-REC      PIC S9(4) COMP.
+121900  05 ESIST-VECCHIO   PIC S9(4) COMP.
+122000     88 VECCHIO-ESIST VALUE 1.
+122100  05 OK-O-N          PIC S9(4) COMP.
+122200     88 O-N-OK VALUE 1.
+122300  05 OK-NEG          PIC S9(4) COMP.
+122400     88 NEG-OK VALUE 1.
+122500  05 CONT                 PIC S9(4) COMP.
+122600  05 CONT-D               PIC ZZZZ.
+122700  05 PREZZO-D             PIC Z(6)9,99.
+122800  05 PREZZO-TOT-D         PIC ZZZ.ZZZ.ZZ9,99.
+122900  05 FINITO             PIC S9(4) COMP.
+123000     88 FINE-FILE VALUE 1.
+123100  05 IND-4              PIC S9(4) COMP.
+123200  05 CONFERMA-STORNO PIC XX.
+      *CKPNEG*
+123210  05 OK-CKP-PRESENTE     PIC S9(4) COMP.
+123220     88 CKP-PRESENTE     VALUE 1.
+123230  05 OK-FINE-CKP         PIC S9(4) COMP.
+123240     88 LETT-FINE-CKP    VALUE 1.
+123250  05 CONFERMA-RIPRISTINO PIC XX.
+      *CKPNEG*
+123300  05 C-MAT-MEM  PIC 9(15).
+123400*T5000*
+123500  05 USCITA-DEVICE  PIC S9(4) COMP.
+123600     88 DEV-OK VALUE 1.
+123700*
+123800*
+123900 01 COL-COM.
+124000  05 PRE-COL         PIC 9.
+124100  05 COL-VAR         PIC 99.
+124200 01 COL-COM-R REDEFINES COL-COM  PIC 999.
+124300*
+124400*2000*
+124500*01 DATA-BOLLA-COM        PIC 9(6).
+124600*01 FILLER REDEFINES DATA-BOLLA-COM.
+124700* 05 AA-COM           PIC 99.
+
+124900* 05 MM-COM           PIC 99.
+125000* 05 GG-COM           PIC 99.
+125100*
+125200*
+125300*2000*
+125400*01 RIF-INTR.
+125500*  05 AA-MM-GG PIC 9(6).
+125600*  05 NUMERO PIC 9(6).
+125700*01 RIF-INTR-RID REDEFINES RIF-INTR    PIC 9(12).
+125800*
+125900*2000*
+126000*01 DATA-BOLLA-COM-R          PIC 9(6).
+126100*01 FILLER REDEFINES DATA-BOLLA-COM-R.
+126200* 05 GG-COM-R         PIC 99.
+126300* 05 MM-COM-R         PIC 99.
+126400* 05 AA-COM-R         PIC 99.
+126500*
+126600*
+126700 01 PARQDATA
+126800*                   COPY QPARDATS.
+126900*                                           ********************* QPARDATS
+127000     .                                                            QPARDATS
+127100*IF X9=OFF                                                        QPARDATS
+127200*CONTROL NOLIST                                                   QPARDATS
+127300*IF                                                               QPARDATS
+127400   05  Q-PARAMETRI-DATA.                                          QPARDATS
+127500    10  Q-DATA-E.                                                 QPARDATS
+127600     15  Q-DATA.                                                  QPARDATS
+127700      20 Q-GG                  PIC 99.                            QPARDATS
+127800      20 Q-MM                  PIC 99.                            QPARDATS
+127900      20 Q-AA                  PIC 99.                            QPARDATS
+128000     15 Q-DATA-9 REDEFINES Q-DATA   PIC 9(6).                     QPARDATS
+128100     15 FILLER                 PIC X(6).                          QPARDATS
+128200    10  FILLER REDEFINES Q-DATA-E.                                QPARDATS
+128300     15 Q-DATA-EE.                                                QPARDATS
+128400      20 Q-GG-S                PIC XXX.                           QPARDATS
+128500      20 Q-MM-S                PIC X(4).                          QPARDATS
+128600      20 Q-AA-S                PIC X(4).                          QPARDATS
+128700     15 FILLER                 PIC X.                             QPARDATS
+128800*                                                                 QPARDATS
+128900   05  Q-DATA-I                PIC S9(8)   COMP.                  QPARDATS
+129000*                                                                 QPARDATS
+129100   05  Q-SETTIMANA             PIC S9(4)   COMP.                  QPARDATS
+129200*                                                                 QPARDATS
+129300*                                                                 QPARDATS
+129400*     FUNZ. = 1  Q-DATA-E  IN  Q-DATA-I                           QPARDATS
+129500*     FUNZ. = 2  Q-DATA-I  IN  Q-DATA-E                           QPARDATS
+129600*     FUNZ. = 3  Q-DATA-I  IN  Q-DATA-EE                          QPARDATS
+129700*     STATO = 0  TUTTO OK                                         QPARDATS
+129800*     STATO = -1 ERR MESE                                         QPARDATS
+129900*     STATO = -2 ERR GIORNO                                       QPARDATS
+130000*     STATO = -3 ERR MESE PER FUNZIONE = 3                        QPARDATS
+130100*     STATO = -4 ERR CAMPI NON NUMERICI                           QPARDATS
+130200*                                                                 QPARDATS
+130300******************************                                    QPARDATS
+130400* La funzione 2 serve solo per capovolgere una data dal           QPARDATS
+130500* formato AAMMGG al formato GGMMAA non esegue controlli           QPARDATS
+130600* per fare un controllo bisogna prima metterla in formato         QPARDATS
+
+130800* GGMMAA poi eseguire il controllo con la funzione 1 poi          QPARDATS
+130900* riportarla nel formato AAMMGG                                   QPARDATS
+131000*                                                                 QPARDATS
+131100*CONTROL LIST                                                     QPARDATS
+131200 01 PARGEN
+131300*                   COPY QPARGEN.
+131400*                                           ********************* QPARGEN
+131500     .                                                            QPARGEN
+131600*IF X9=OFF                                                        QPARGEN
+131700*CONTROL NOLIST                                                   QPARGEN
+131800*IF                                                               QPARGEN
+131900   05  Q-PARAMETRI-GEN.                                           QPARGEN
+132000    10  Q-STATO              PIC S9(4)    COMP.                   QPARGEN
+132100    10  Q-FUNZIONE           PIC  9(4)    COMP.                   QPARGEN
+132200    10  Q-PARAMETRO-2        PIC  9(4)    COMP.                   QPARGEN
+132300    10  Q-PARAMETRO-3        PIC  9(4)    COMP.                   QPARGEN
+132400    10  Q-PARAMETRO-4        PIC  9(4)    COMP.                   QPARGEN
+132500    10  Q-PARAMETRO-5        PIC  9(4)    COMP.                   QPARGEN
+132600    10  Q-PARAMETRO-6        PIC  9(4)    COMP.                   QPARGEN
+132700    10  Q-PARAMETRO-7        PIC  XX.                             QPARGEN
+132800    10  FILLER               PIC  XX.                             QPARGEN
+132900*                                                                 QPARGEN
+133000*CONTROL LIST                                                     QPARGEN
+133100*                                                                 QPARGEN
+133200 01 PARAGGPF
+133300*                   COPY PARAGGPF.
+133400*                                                                 PARAGGPF
+133500     .                                                            PARAGGPF
+133600*IF X9=OFF                                                        PARAGGPF
+133700*CONTROL NOLIST                                                   PARAGGPF
+133800*IF                                                               PARAGGPF
+133900     20  C-MAT                   PIC S9(15) COMP-3.               PARAGGPF
+134000     20  MAGAZZINO               PIC S9(4) COMP.                  PARAGGPF
+134100     20  VALORE                  PIC S9(9) COMP.                  PARAGGPF
+134200     20  QTA-8.                                                   PARAGGPF
+134300      25  QTA         PIC S9(4) COMP
+134400*                                          COPY NTGOCCURS.              PARAGGPF
+134500        OCCURS 10.
+134600     20  FLAGS-AGGIORNAMENTO.                                     PARAGGPF
+134700      25  F-GIAC                 PIC S9(4) COMP.                  PARAGGPF
+134800             88  NO-GIAC         VALUE 0.                         PARAGGPF
+134900      25  F-QTA-ORD              PIC S9(4) COMP.                  PARAGGPF
+135000             88  NO-QTA-ORD      VALUE 0.                         PARAGGPF
+135100      25  F-QTA-ORD-C            PIC S9(4) COMP.                  PARAGGPF
+135200             88  NO-QTA-ORD-C    VALUE 0.                         PARAGGPF
+135300      25  F-QTA-IMP              PIC S9(4) COMP.                  PARAGGPF
+135400             88  NO-QTA-IMP      VALUE 0.                         PARAGGPF
+135500      25  F-QTA-IMP-C            PIC S9(4) COMP.                  PARAGGPF
+135600             88  NO-QTA-IMP-C    VALUE 0.                         PARAGGPF
+      *AUDNEG*                                                         PARAGGPF
+135650     20  CAUSALE-SITPF           PIC X(4).                        PARAGGPF
+      *AUDNEG*                                                         PARAGGPF
+135700*                                                                 PARAGGPF
+135800*CONTROL LIST                                                     PARAGGPF
+135900*                                                                 PARAGGPF
+136000*                                                                 PARAGGPF
+136100*
+136200 01 CODICE-CONTO PIC 9(8).
+136300 01 CODICE-CONTO-R REDEFINES CODICE-CONTO.
+136400   05 CAPO-CONTO PIC 9(3).
+136500   05 SOTTO-CONTO PIC 9(5).
+
+136700   05 SOTTO-CONTO-R REDEFINES SOTTO-CONTO.
+136800     10 SOTTO-CONTO-3 PIC 999.
+136900     10 SOTTO-CONTO-2 PIC 99.
+137000*
+137100*
+137200 01 TABELLA-SINGOLI.
+137300*MOVSKU
+137400*  05 ELEM-TAB-SING     PIC X(23) OCCURS 9999.
+137410*PROMO*
+137500  05 ELEM-TAB-SING     PIC X(38) OCCURS 9999.
+137600*
+137700 01 ELEMENTO-SINGOLI.
+137800*  05 CONT-SING         PIC S9(4) COMP.
+137900  05 C-MAT-SING        PIC S9(15) COMP-3.
+138000  05 CONT-SING         PIC S9(4) COMP.
+138100  05 D-MAT-SING        PIC X(7).
+138200  05 PREZZO-SING       PIC S9(9) COMP.
+138300  05 PRIMA-TG-SING     PIC S9(4) COMP.
+138400*MOVSKU
+138500  05 SKU-SING          PIC X(13).
+138510*PROMO*
+138520  05 PROMO-SING        PIC S9(4) COMP.
+138530*PROMO*
+138600*
+138700 01 PARTAB-SING
+138800*                           COPY QPARTAB.
+138900*                                ******************************   QPARTAB
+139000     .                                                            QPARTAB
+139100*IF X9=OFF                                                        QPARTAB
+139200*CONTROL NOLIST                                                   QPARTAB
+139300*IF                                                               QPARTAB
+139400   05 QT-PARAMETRI.                                               QPARTAB
+139500    10 QT-STATO               PIC S9(4) COMP.                     QPARTAB
+139600    10 QT-NUM-ELEM-EFF        PIC  9(4) COMP.                     QPARTAB
+139700    10 QT-NUM-ELEM-MAX        PIC  9(4) COMP.                     QPARTAB
+139800    10 QT-LL-ELEM             PIC  9(4) COMP.                     QPARTAB
+139900    10 QT-ADDR-KEY            PIC  9(4) COMP.                     QPARTAB
+140000    10 QT-LL-KEY              PIC  9(4) COMP.                     QPARTAB
+140100    10 QT-INDEX-ELEM          PIC  9(4) COMP.                     QPARTAB
+140200    10 QT-FUNZIONE            PIC  XX.                            QPARTAB
+140300*                                                                 QPARTAB
+140400*CONTROL LIST                                                     QPARTAB
+140500*                                                                 QPARTAB
+140600*
+140700 01  DATI-INPUT.
+140800  05 CONTO-IN         PIC X(8).
+140900  05 CONTO-IN-R REDEFINES CONTO-IN   PIC 9(8).
+141000*PRZ-PUBBL*
+141100    88 CONTO-DEMA     VALUES ARE 10010101 10010362.
+141200*
+141300  05 CONTO-FINE REDEFINES CONTO-IN   PIC XXX.
+141400*BUDA*
+141500  05 FILLER REDEFINES CONTO-IN.
+141600    10 FILLER         PIC XXX.
+141700    10 FILLER         PIC XX.
+141800    10 NEG-IN         PIC 999.
+141900*
+142000  05 COD-IN
+142100*                   COPY DANCODBC.
+142200*                                                                 DANCODBC
+142300     .                                                            DANCODBC
+142400*IF X9=OFF                                                        DANCODBC
+
+142600*CONTROL NOLIST                                                   DANCODBC
+142700*IF                                                               DANCODBC
+142800*                                                                 DANCODBC
+142900*         *****************************************               DANCODBC
+143000*         *  DESCRIZIONE CODICE ARTICOLO A BARRE  *               DANCODBC
+143100*         *****************************************               DANCODBC
+143200*                                                                 DANCODBC
+143300     15 C-MAT-A-BARRE.                                            DANCODBC
+143400      20 MODELLO               PIC 9(7).                          DANCODBC
+143500      20 MOD-RID REDEFINES MODELLO.                               DANCODBC
+143600       25 MARCHIO              PIC 9.                             DANCODBC
+143700       25 CLASSE               PIC 99.                            DANCODBC
+143800       25 STAGIONE             PIC 9.                             DANCODBC
+143900       25 PROGR-ART            PIC 99.                            DANCODBC
+144000       25 ANNO                 PIC 9.                             DANCODBC
+144100      20 VESTIBILITA           PIC 9.                             DANCODBC
+144200      20 SOCIETA               PIC 99.                            DANCODBC
+144300      20 FILLER REDEFINES SOCIETA.                                DANCODBC
+144400       25 PREFBC-V-F           PIC 9.                             DANCODBC
+144500       25 SOC-BC-MOD           PIC 9.                             DANCODBC
+144600      20 PEZZO                 PIC 9.                             DANCODBC
+144700      20 VARIANTE-COL          PIC 99.                            DANCODBC
+144800      20 TAGLIA                PIC 9.                             DANCODBC
+144900     15 C-MAT-A-BARRE-RID REDEFINES C-MAT-A-BARRE  PIC 9(14).     DANCODBC
+145000*                                                                 DANCODBC
+145100*CONTROL LIST                                                     DANCODBC
+145200*                                                                 DANCODBC
+145300  05 COD-IN-RID REDEFINES COD-IN   PIC X.
+145400     88 LETT-FINE      VALUE ".".
+145500     88 LETT-ANN-ULT   VALUE "%".
+145600     88 LETT-ANN-TUTTO VALUE "@".
+145700     88 LETT-STAMPA    VALUES "S", "s".
+145800*
+145900*Mag3_V/F*
+146000 01 F-V-INPUT   PIC X.
+146100*
+146200 01 MEM-COD-IN  PIC X(14).
+146300*
+146400*T5000*
+146500 01 DEV-IN           PIC X(2).
+146600     01 DISIMPEGNA       PIC XX.
+146700     01 DA-TRASFERIRE    PIC S9(8) COMP.
+146800*
+146900 01 C-MAT-COM
+147000*                   COPY DANCODMT.
+147100     .                                                            DANCODMT
+147200*IF X9=OFF                                                        DANCODMT
+147300*CONTROL NOLIST                                                   DANCODMT
+147400*IF                                                               DANCODMT
+147500     15 C-MAT-TRANSITO.                                           DANCODMT
+147600       20  MODELLO                  PIC 9(7).                     DANCODMT
+147700       20 MOD-RID  REDEFINES MODELLO.                             DANCODMT
+147800        25  COLLEZIONE              PIC 9.                        DANCODMT
+147900        25  CLASSE                  PIC 99.                       DANCODMT
+148000        25  STAGIONE                PIC 9.                        DANCODMT
+148100        25  PROGR-MOD               PIC 99.                       DANCODMT
+148200        25  ANNO                    PIC 9.                        DANCODMT
+148300       20  ARTICOLO                 PIC 9(5).                     DANCODMT
+
+148500       20 ART-RID  REDEFINES ARTICOLO.                            DANCODMT
+148600        25 GR-MERC                  PIC 99.                       DANCODMT
+148700        25 FILLER REDEFINES GR-MERC.                              DANCODMT
+148800          30 VEST-A                 PIC 9.                        DANCODMT
+148900          30 PEZZO-A                PIC 9.                        DANCODMT
+149000        25 PROGR-ART                PIC 999.                      DANCODMT
+149100        25 FILLER REDEFINES PROGR-ART.                            DANCODMT
+149200         30 FILLER                  PIC 9.                        DANCODMT
+149300         30 PREFISSO-V-F            PIC 9.                        DANCODMT
+149400         30 SOCIETA-MOD             PIC 9.                        DANCODMT
+149500       20  COLORE                   PIC 999.                      DANCODMT
+149600*                                                                 DANCODMT
+149700     15 C-MAT-TRANS-RID REDEFINES C-MAT-TRANSITO PIC 9(15).       DANCODMT
+149800*CONTROL LIST                                                     DANCODMT
+149900*
+150000 01 COM-QTA-DISP     PIC S9(4) COMP.
+150100*
+150200 01 TABELLA-ARTICOLI-LETTI.
+150300  03 ART-TAB-LETTI   OCCURS 5000.
+150400   05 TAB-ART        PIC S9(15) COMP-3.
+150500   05 D-MAT-TAB      PIC X(7).
+150600*BUDA*
+150700   05 PRIMA-TG-TAB     PIC S9(4) COMP.
+150800   05 PREZZO-TAB       PIC S9(9) COMP.
+150900   05 CAMBIO-TAB       PIC S9(9) COMP.
+151000   05 TIPO-ANA-TAB  PIC XX.
+151100   05 QTA-GIAC-TAB.
+151200     10 QTA-GIAC-PF-TAB  PIC S9(8) COMP
+151300*                                               COPY NTGOCCURS.
+151400        OCCURS 10.
+151500   05 QTA-TAGLIE-TAB.
+151600     10 QTA-TAGLIA-TAB PIC S9(4) COMP
+151700*                                              COPY NTGOCCURS.
+151800        OCCURS 10.
+151900*VACO*
+152000   05 COSTO-TAB       PIC S9(9) COMP.
+152010*PROMO*
+152020   05 PROMO-TAB       PIC S9(4) COMP.
+152030*PROMO*
+152100*
+152200 01 ART-ELEM-LETTI.
+152300   05 ELEM-ART        PIC S9(15) COMP-3.
+152400   05 D-MAT-ELEM     PIC X(7).
+152500*BUDA*
+152600   05 PRIMA-TG-ELEM    PIC S9(4) COMP.
+152700   05 PREZZO-ELEM      PIC S9(9) COMP.
+152800   05 CAMBIO-ELEM      PIC S9(9) COMP.
+152900   05 TIPO-ANA-ELEM    PIC XX.
+153000   05 QTA-GIAC-ELEM.
+153100     10 QTA-GIAC-PF-ELEM  PIC S9(8) COMP
+153200*                                                COPY NTGOCCURS.
+153300        OCCURS 10.
+153400   05 QTA-TAGLIE-ELEM.
+153500     10 QTA-TAGLIA-ELEM PIC S9(4) COMP
+153600*                                             COPY NTGOCCURS.
+153700        OCCURS 10.
+153800*VACO*
+153900   05 COSTO-ELEM       PIC S9(9) COMP.
+153910*PROMO*
+153920   05 PROMO-ELEM       PIC S9(4) COMP.
+153930*PROMO*
+154000*
+154100 01 QTA-TAGLIE-NEG.
+154200     10 QTA-TAGLIA-NEG PIC S9(4) COMP
+
+154400*                                           COPY NTGOCCURS.
+154500        OCCURS 10.
+154600*
+154700 01 NUM-ELEM-MAX-ART  PIC S9(4) COMP VALUE 5000.
+154800*
+154900 01 PARTAB-ART
+155000*                      COPY QPARTAB.
+155100*                                ******************************   QPARTAB
+155200     .                                                            QPARTAB
+155300*IF X9=OFF                                                        QPARTAB
+155400*CONTROL NOLIST                                                   QPARTAB
+155500*IF                                                               QPARTAB
+155600   05 QT-PARAMETRI.                                               QPARTAB
+155700    10 QT-STATO               PIC S9(4) COMP.                     QPARTAB
+155800    10 QT-NUM-ELEM-EFF        PIC  9(4) COMP.                     QPARTAB
+155900    10 QT-NUM-ELEM-MAX        PIC  9(4) COMP.                     QPARTAB
+156000    10 QT-LL-ELEM             PIC  9(4) COMP.                     QPARTAB
+156100    10 QT-ADDR-KEY            PIC  9(4) COMP.                     QPARTAB
+156200    10 QT-LL-KEY              PIC  9(4) COMP.                     QPARTAB
+156300    10 QT-INDEX-ELEM          PIC  9(4) COMP.                     QPARTAB
+156400    10 QT-FUNZIONE            PIC  XX.                            QPARTAB
+156500*                                                                 QPARTAB
+156600*CONTROL LIST                                                     QPARTAB
+156700*                                                                 QPARTAB
+156800*
+156900 01 TABELLA-NO-GIAC.
+157000  05 ELEM-NO-GIAC    OCCURS 1000.
+157100   10 C-MAT-NO-GIAC       PIC S9(15) COMP-3.
+157200   10 PREZZO-NO-GIAC       PIC S9(9) COMP.
+157300   10 D-MAT-NO-GIAC        PIC X(7).
+157400*PRZBU*
+157500   10 CAUSALE-NO-GIAC      PIC X(10).
+157600   10 CAUSALE-NO-PRZ       PIC X(10).
+157700*
+157800 01 IND-CAPI-NO-GIAC      PIC S9(4) COMP.
+157900*
+      *LBLERR*
+       01 TABELLA-LBL-ERR.
+        05 ELEM-LBL-ERR    OCCURS 100.
+         10 C-MAT-LBL-ERR      PIC S9(15) COMP-3.
+         10 NEG-LBL-ERR        PIC 9(3).
+         10 DEST-LBL-ERR       PIC 9(2).
+       01 IND-CAPI-LBL-ERR     PIC S9(4) COMP.
+       01 STATO-STAMPA-LBL     PIC S9(4) COMP.
+      *LBLERR*
+      *MODDT*
+       01 TABELLA-MODO-DDT.
+        05 ELEM-MODO-DDT   OCCURS 500.
+         10 CONTO-MODO-DDT     PIC S9(8) COMP.
+         10 MODO-RAGGR-DDT     PIC X.
+       01 IND-MODO-DDT         PIC S9(4) COMP.
+       01 W-INDICE-MD          PIC S9(4) COMP.
+       01 W-CONTO-MD-RIC       PIC S9(8) COMP.
+      *MODDT*
+158000 01 COMANDO-BUILD.
+158100   05 FILLER PIC X(7) VALUE "BUILD P".
+158200   05 BUILD-N-DDT      PIC 9(6).
+158300   05 FILLER           PIC X(30) VALUE
+158400            ";REC=-132,3,F,ASCII;DISC=20000".
+158500   05 CARRIAGE-RETURN PIC X VALUE X"13".
+158600*
+158700 01 COMANDO-FILE.
+158800   05 FILLER PIC X(11) VALUE "FILE PEND=P".
+158900   05 FILE-N-DDT       PIC 9(6).
+159000   05 CARRIAGE-RETURN PIC X VALUE X"13".
+159100*
+159200 01 COMANDO-FILE-2.
+159300   05 FILLER PIC X(6) VALUE "FILE P".
+159400   05 FILE-N-DDT-2     PIC 9(6).
+159500   05 FILLER PIC X(9) VALUE ";DEV=91,5".
+159600   05 CARRIAGE-RETURN PIC X VALUE X"13".
+159700*
+159800 01 COMANDO-PURGE.
+159900   05 FILLER PIC X(7) VALUE "PURGE P".
+160000   05 PURGE-N-DDT      PIC 9(6).
+160100   05 CARRIAGE-RETURN PIC X VALUE X"13".
+
+160300*
+160400 01 COMANDO-PRINT.
+160500   05 FILLER PIC X(7) VALUE "PRINT P".
+160600   05 PRINT-N-DDT         PIC 9(6).
+160700   05 FILLER              PIC X(7) VALUE ";OUT=*P".
+160800   05 PRINT-N-DDT-2       PIC 9(6).
+160900   05 CARRIAGE-RETURN PIC X VALUE X"13".
+161000*
+161100*conv
+161200*
+161300 01 COMANDO-LPR-LINUX.
+161400   05 FILLER                PIC X(9) VALUE "lpr -P p1".
+161500   05 LPR-NUM-STAMPANTE     PIC 99.
+161600   05 FILLER                PIC X VALUE " ".
+161700   05 LPR-NOME-FILE         PIC X(80).
+161800   05 FILLER                PIC X VALUE X"00".
+161900*
+162000 01 WK-VAR-NAME             PIC X(80).
+162100 01 WK-VAR-VALUE            PIC X(80).
+162200*
+162300 01 DIR-VAR-NAME            PIC X(80).
+162400 01 DIR-VAR-VALUE           PIC X(80).
+162500*
+162600 01 USER-VAR-NAME           PIC X(80).
+162700 01 USER-VAR-VALUE          PIC X(80).
+162800*
+162900 01 FILE-VAR-NAME           PIC X(80).
+163000 01 FILE-VAR-VALUE          PIC X(80).
+163100*
+163200*conv-end
+163300 01 ERR   PIC S9999  COMP VALUE 0.
+163400 01 ERR-PARM  PIC S9999 COMP VALUE 0.
+163500*
+163600 01 LOCALITA-PART-STR      PIC X(52).
+163700*  "Magazzino Via Santi 8, Cavriago (R.E.) ".
+163800*
+163900* Tabella di mappatura magazzino -> localita'
+164000*
+164100 01 IND-LOC                PIC S9(4) COMP.
+164200* allineare con il numero di occorrenze della tabella espansa!
+164300 01 MAX-LOC                PIC S9(4) COMP VALUE 4.
+164400*
+164500 01 TAB-LOC-EXP.
+164600   05 FILLER               PIC 9(3)  VALUE   2.
+164700   05 FILLER               PIC X(52) VALUE
+164800      "Magazzino Via Santi 8, Cavriago (R.E.) ".
+164900   05 FILLER               PIC 9(3)  VALUE   3.
+165000   05 FILLER               PIC X(52) VALUE
+165100* "Via Dell'Artigianato 2/A Qre SPIP(PR) c/o LA GIOVANE".
+165200      "Magazzino Via Santi 5, Cavriago (R.E.) ".
+165300   05 FILLER               PIC 9(3)  VALUE   6.
+165400   05 FILLER               PIC X(52) VALUE
+165500      "Magazzino Via Santi 8, Cavriago (R.E.) ".
+165600   05 FILLER               PIC X(52) VALUE
+165700      "Magazzino Via Santi 8, Cavriago (R.E.) ".
+165800   05 FILLER               PIC 9(3)  VALUE   7.
+165900   05 FILLER               PIC X(52) VALUE
+166000      "Magazzino Via Santi 8, Cavriago (R.E.) ".
+
+166200* allineare le occorrenze con quelle della tabella espansa!
+166300 01 TAB-LOC REDEFINES TAB-LOC-EXP.
+166400   05 FILLER OCCURS    4.
+166500     10 COD-LOC            PIC 9(3).
+166600     10 DESC-LOC           PIC X(52).
+166700*
+166800*
+166900 01 RIGA-DISP.
+167000  03 DATI-DISP-4   OCCURS 3.
+167100   05 FILLER        PIC XXX.
+167200   05 DISP-ART      PIC Z(14).
+167300  05 FILLER      PIC X.
+167400   05 PARE1  PIC X.
+167500   05 QTA-DISP  PIC ZZZ.
+167600   05 PARE2  PIC X.
+167700*
+167800 01 TOT-CAPI-LETTI-1     PIC 9(4).
+167900*
+168000 01 TAB-LOCK.
+168100   05 FILLER PIC S9(4) COMP VALUE 4.
+168200   05 FILLER PIC S9(4) COMP VALUE 17.
+168300   05 FILLER PIC X(16) VALUE "DPARAM;".
+168400   05 FILLER PIC X(16) VALUE "@".
+168500   05 FILLER PIC S9(4) COMP VALUE 17.
+168600   05 FILLER PIC X(16) VALUE "SITPF;".
+168700   05 FILLER PIC X(16) VALUE "@".
+168800   05 FILLER PIC S9(4) COMP VALUE 17.
+168900   05 FILLER PIC X(16) VALUE "MOVMAG;".
+169000   05 FILLER PIC X(16) VALUE "@".
+169100   05 FILLER PIC S9(4) COMP VALUE 17.
+169200   05 FILLER PIC X(16) VALUE "BOLLE;".
+169300   05 FILLER PIC X(16) VALUE "@".
+169400*
+169500*
+169600 01 STK-NOME       PIC X(30).
+169700 01 STK-C-MAT      PIC 9(15) COMP-3.
+169800 01 STK-STAGIONE   PIC 9.
+169900 01 STK-SCO        PIC 9(5) COMP.
+170000 01 STK-COLL    PIC 99.
+170100 01 STK-PRZ-SCO    PIC 9(9) COMP.
+170200 01 STK-PRZ-LORDO  PIC 9(9) COMP.
+170300 01 STK-MSG.
+170400   05 STK-MSG-1          PIC X(30).
+170500   05 STK-MSG-2          PIC 9(15).
+170600 01 STK-PRIMA-VOLTA      PIC S9(4) COMP.
+170700    88 PRIMA-VOLTA  VALUE 0.
+170800 01 STK-CAMBIO           PIC 9(9) COMP.
+      *SCONTOVOL*
+170810 01 STK-QTA-VENDUTA      PIC S9(5) COMP.
+      *SCONTOVOL*
+170900*
+171000 01 NOME-IN   PIC X(30) VALUE "TABSTK.TABELLE".
+171100 01 NOME-IN-B PIC X(30) VALUE "TABSTB.TABELLE".
+171200*
+171300 01  PAR-PRINT.
+171400  05  STATO         PIC S9(4) COMP.
+171500  05  LL-RIGA       PIC  9(4) COMP.
+171600  05  N-MAX-RIGHE   PIC  9(4) COMP.
+171700  05  FLAG-ROUTINE  PIC  9(4) COMP.
+171800  05  NUM-FILE-ID   PIC  9(4) COMP.
+171900  05  NOME-FILE.
+
+172100   10 PRE-NOME-FILE     PIC X.
+172200   10 TERM-N-FILE       PIC 9(6).
+172300   10 FILLER            PIC XXX VALUE ".ST".
+172400*
+172500 01  RIGA.
+172600  05  N-STAMPANTE   PIC 9.
+172700  05  COMANDO       PIC X.
+172800  05  N-RIGA-STAMPA PIC 9(4) COMP.
+172900  05  DATI-RIGA     PIC X(132).
+173000*
+173100  05 RIGA-INTESTA REDEFINES DATI-RIGA.
+173200    10 FILLER        PIC X.
+173300    10 CONTO-T       PIC ZZ9/99999.
+173400    10 FILLER        PIC X.
+173500    10 D-CONTO-T     PIC X(24).
+173600    10 FILLER        PIC XXX.
+173700    10 DATA-T        PIC X(12).
+173800    10 FILLER        PIC X(5).
+173900    10 D-PAG-T       PIC X(5).
+174000    10 FILLER        PIC X.
+174100    10 NUM-PAG-T     PIC ZZ9.
+174200*
+174300  05 RIGA-DETTAGLIO REDEFINES DATI-RIGA.
+174400    10 FILLER        PIC X(7).
+174500    10 C-MAT-ST      PIC 9(15).
+174600    10 FILLER        PIC XX.
+174700    10 TAGLIA-ST     PIC 9.
+174800    10 FILLER        PIC X(6).
+174900    10 NOME-MOD-ST   PIC X(7).
+175000    10 FILLER        PIC X(6).
+175100    10 PREZZO-ST     PIC Z(8).
+175200*EURO1*
+175300    10 PREZZO-ST-EU REDEFINES PREZZO-ST  PIC Z(5),ZZ.
+175400*PRZBU*
+175500    10 FILLER        PIC X(6).
+175600    10 NOGIAC-ST     PIC X(10).
+175700    10 FILLER        PIC X(3).
+175800    10 NOPRZ-ST      PIC X(10).
+175900*
+      *LBLERR*
+       05 RIGA-DETTAGLIO-LBL REDEFINES DATI-RIGA.
+         10 FILLER          PIC X(7).
+         10 C-MAT-LE-ST     PIC 9(15).
+         10 FILLER          PIC XX.
+         10 NEG-LE-ST       PIC 999.
+         10 FILLER          PIC XX.
+         10 DEST-LE-ST      PIC 99.
+         10 FILLER          PIC X(6).
+         10 TESTO-LE-ST     PIC X(30).
+      *LBLERR*
+176000*
+176100 01 BUFFER.
+176200  05 N-BUF               PIC S9(4) COMP VALUE 37.
+176300  05 FILLER              PIC XX.
+176400  05 FILLER              PIC X(5120).
+176500*
+176600*MAG6/7*
+176700 01 MAG-INPUT   PIC X(3).
+176800 01 MAG-INPUT-R REDEFINES MAG-INPUT PIC 9(3).
+176900*VIBLO*
+177000*   88 MAG-OK             VALUES  2, 3, 6, 7.
+177100*MAG1
+177200*   88 MAG-OK             VALUES  4, 6, 7.
+177300*MAGVEN*
+177310*  88 MAG-OK             VALUES  1, 4, 6, 7, 852, 853.
+177400*
+177500   88 MAG-VALIDO         VALUES  4, 7, 852, 853.
+177600   88 MAG-FALLATO        VALUES  1, 6.
+177700   88 MAG-STOCK          VALUES  1, 4, 6, 7, 852, 853.
+177800 01 SUGG-MAG-DISP        PIC X(50)
+
+178000*VIBLO*
+178100*    VALUE "accettato MAG 2 o 3 o 6 o 7".
+178110*MAGVEN*
+178200    VALUE "MAG non abilitato alla vendita (vedi tabella DPARAM)".
+178300*
+178310*MAGVEN*
+178320 01 IND-MAG-VENDITA        PIC S9(4) COMP.
+178330 01 MAX-MAG-VENDITA        PIC S9(4) COMP VALUE 20.
+178340 01 NUM-MAG-VENDITA        PIC S9(4) COMP VALUE 0.
+178350 01 OK-MAG-VENDITA         PIC S9(4) COMP.
+178360    88 MAG-VENDITA-TROVATO VALUE 1.
+178370 01 TAB-MAG-VENDITA.
+178380    05 COD-MAG-VENDITA OCCURS 20 TIMES
+178390                       INDEXED BY I-MAG-VENDITA PIC 9(3).
+178391*
+178392*DESTUSC*
+178393* stesso schema di TAB-MAG-VENDITA, ma per le destinazioni di
+178394* stampa (DESTINO-USCITA) valide, causale "DEST" sulla catena
+178395* DPARAM P-MAGAZZINO -- sostituisce la vecchia 88 DESTINO-VALIDO
+178396* fissa, cosi' la lista delle stampanti abilitate e' la stessa
+178397* manutenuta via DPARAM e non un elenco codificato nel programma.
+178398 01 IND-DEST-USCITA        PIC S9(4) COMP.
+178399 01 MAX-DEST-USCITA        PIC S9(4) COMP VALUE 20.
+178400 01 NUM-DEST-USCITA        PIC S9(4) COMP VALUE 0.
+178401 01 OK-DEST-USCITA         PIC S9(4) COMP.
+178402    88 DEST-USCITA-TROVATA VALUE 1.
+178403 01 TAB-DEST-USCITA.
+178404    05 COD-DEST-USCITA OCCURS 20 TIMES
+178405                       INDEXED BY I-DEST-USCITA PIC 9(3).
+178406*DESTUSC*
+178400 01 CLASSE-INPUT.
+178500   05 CLASSE-INPUT-R     PIC 99.
+178600 01 SOCIETA-INPUT.
+178700   05 SOCIETA-INPUT-R    PIC 9.
+178800 01 AS-INPUT  .
+178900   05 A-INPUT-R         PIC 9.
+179000   05 S-INPUT-R         PIC 9.
+179100*ASZERO*
+179200 01 FILLER REDEFINES AS-INPUT PIC XX.
+179300   88 TUTTI-AS          VALUES "tt", "TT".
+179400*
+179500 01 AS-INPUT-R REDEFINES AS-INPUT
+179600                        PIC 99.
+179700*UNICODDT*
+179800 01 STRINGA-TUTTI-AS.
+179900    05 PIC X(30) VALUE "02.04.12.14.22.24.32.34.42.44.".
+180000    05 PIC X(30) VALUE "52.54.62.64.72.74.82.84.92.94.".
+180100 01 ELENCO-AS.
+180200    88 TUTTI-AS-ELENCO VALUE "TT", "tt".
+180300    88 FINE-AS          VALUES "chiudi", "CHIUDI".
+180400    05 OCCURS 20.
+180500       10 AS-IN.
+180600          15 AS-IN-R PIC 99.
+180700       10            PIC X.
+180800 01 ELENCO-CL.
+180900    88 TUTTI-CL-ELENCO VALUE "TT", "tt".
+181000    05 OCCURS  99.
+181100       10 CL-IN.
+181200          15 CL-IN-R PIC 99.
+181300       10            PIC X.
+181400 01 I-APP PIC S9(4) COMP.
+181500 01 I-AS PIC S9(4) COMP.
+181600 01 I-CL PIC S9(4) COMP.
+181700 01 PRO PIC X.
+181800 01 SINO PIC XX.
+181900    88 SINO-SI VALUE "SI", "si".
+182000    88 SINO-NO VALUE "NO", "no".
+182100 01 APP-AS PIC 99.
+182200 01 REDEFINES APP-AS.
+182300     05 APP-A PIC 9.
+182400     05 APP-S PIC 9.
+182500 01 SW-AS-ERR PIC 9.
+182600    88 AS-ERR VALUE 1.
+182700 01 SW-CL-ERR PIC 9.
+182800    88 CL-ERR VALUE 1.
+182900 01 SW-MAX-CAPI-RAGGIUNTO PIC 9.
+183000    88 MAX-CAPI-RAGGIUNTO VALUE 1.
+183100 01 SW-ERR-AS-CL pic 9.
+183200    88 err-as-cl value 1.
+183300 01 SW-FINE-CARICA-TAB PIC 9.
+183400    88 FINE-CARICA-TAB VALUE 1.
+183500* 01 XD PIC X VALUE "S".
+183600 01 XD PIC X VALUE "N".
+183700*----------------------------------------------------------------*
+183800 01 PAR-TAB-UNICO-DDT
+
+184000*                           COPY QPARTABX.
+184100*                                ******************************   QPARTABX
+184200     .                                                            QPARTABX
+184300*IF X9=OFF                                                        QPARTABX
+184400*CONTROL NOLIST                                                   QPARTABX
+184500*IF                                                               QPARTABX
+184600   05 QT-PARAMETRI.                                               QPARTABX
+184700    10 QT-STATO               PIC S9(9) COMP.                     QPARTABX
+184800    10 QT-NUM-ELEM-EFF        PIC  9(9) COMP.                     QPARTABX
+184900    10 QT-NUM-ELEM-MAX        PIC  9(9) COMP.                     QPARTABX
+185000    10 QT-LL-ELEM             PIC  9(9) COMP.                     QPARTABX
+185100    10 QT-ADDR-KEY            PIC  9(9) COMP.                     QPARTABX
+185200    10 QT-LL-KEY              PIC  9(9) COMP.                     QPARTABX
+185300    10 QT-INDEX-ELEM          PIC  9(9) COMP.                     QPARTABX
+185400    10 QT-FUNZIONE            PIC  XX.                            QPARTABX
+185500*                                                                 QPARTABX
+185600*CONTROL LIST                                                     QPARTABX
+185700*                                                                 QPARTABX
+185800*
+185850*2026* capienza portata da 1980 a 4000 combinazioni AS/classe
+185860*2026* per i DDT consolidati multi-AS/classe piu' grandi di oggi
+185900 01 TAB-UNICO-DDT.
+186000    05 ELE-TAB-UNICO-DDT      PIC X(16) OCCURS   4000.
+186100*
+186200 01 DEP-TAB-UNICO-DDT.
+186300    05 KEY-TAB-UNICO-DDT.
+186400       10 TAB-AS PIC 99.
+186500       10 TAB-CL PIC 99.
+186600    05 DATI-TAB-UNICO-DDT.
+186700       10 TAB-MAX-CAPI PIC 9(6).
+186800       10 TAB-CAPI-LETTI PIC 9(6).
+186900*----------------------------------------------------------------*
+187000*UNICODDT*
+187100*
+187200 01 NOME-IN-35.
+187300   05 NOME-IN-3   PIC XXX.
+187400   05 NOME-IN-5   PIC 9(5).
+187500   05 FILLER      PIC X(8) VALUE ".TABELLE".
+187600*
+187700*
+187800*
+187900*NOPRZ*
+188000 01 PREZZO-ANAMAT  PIC S9(9) COMP.
+188100*
+188200*
+188300 01 PARDEED
+188400*                  COPY QPARDEED.
+188500*                                ******************************   QPARDEED
+188600     .                                                            QPARDEED
+188700*IF X9=OFF                                                        QPARDEED
+188800*CONTROL NOLIST                                                   QPARDEED
+188900*IF                                                               QPARDEED
+189000   05 QD-PARAMETRI.                                               QPARDEED
+189100    10 QD-STATO               PIC S9(4) COMP.                     QPARDEED
+189200    10 QD-NR-DEC              PIC  9(4) COMP.                     QPARDEED
+189300    10 QD-LL-A                PIC  9(4) COMP.                     QPARDEED
+189400    10 QD-LL-B                PIC  9(4) COMP.                     QPARDEED
+189500    10 FILLER                 PIC  X(8).                          QPARDEED
+189600*                                                                 QPARDEED
+189700*CONTROL LIST                                                     QPARDEED
+
+189900*                                                                 QPARDEED
+190000*
+190100*EURO*
+190200 01 PAR-INEU
+190300*                  COPY QPARINEU.
+190400*                                ******************************   QPARINEU
+190500     .                                                            QPARINEU
+190600*IF X9=OFF                                                        QPARINEU
+190700*CONTROL NOLIST                                                   QPARINEU
+190800*IF                                                               QPARINEU
+190900   05 IE-PARAMETRI.                                               QPARINEU
+191000    10 IE-STATO               PIC S9(4) COMP.                     QPARINEU
+191100     88 IE-ERRORE  VALUE -1.                                      QPARINEU
+191200    10 IE-IMPORTO-IN          PIC  S9(18) COMP.                   QPARINEU
+191300    10 IE-IMPORTO-IN-V REDEFINES IE-IMPORTO-IN                    QPARINEU
+191400                              PIC  S9(16)V99 COMP.                QPARINEU
+191500    10 IE-IMPORTO-OU          PIC  S9(18) COMP.                   QPARINEU
+191600    10 IE-IMPORTO-OU-V REDEFINES IE-IMPORTO-OU                    QPARINEU
+191700                              PIC  S9(16)V99 COMP.                QPARINEU
+191800    10 IE-DIVISA-IN           PIC  X(004).                        QPARINEU
+191900    10 IE-DIVISA-OU           PIC  X(004).                        QPARINEU
+192000     88  IE-LIRE   VALUE "LIT".                                   QPARINEU
+192100     88  IE-EURO VALUE "EUR".                                     QPARINEU
+192200    10 IE-MSG                 PIC  X(40).                         QPARINEU
+192300*                                                                 QPARINEU
+192400*CONTROL LIST                                                     QPARINEU
+192500*                                                                 QPARINEU
+192600*
+192700*EURO1*
+192800 01 DIVISA-PRIMO-LETTO  PIC X(4).
+192900*
+193000*T5000*
+193100 01 DESTINO-USCITA  PIC 9(2).
+193150*DESTUSC*
+193200*  88 DESTINO-VALIDO VALUES ARE 73 90 94 27 28 29 34 22.
+193160*DESTUSC*
+193300*
+193400*
+193500*FIFRA*
+193600 01 CONTO-FATTURA-MEM   PIC S9(8) COMP.
+193700*
+193800* NO-DATGE
+193900  01 TAB-RIGHE-SOCIETA
+194000*                            COPY MAPPASOCIETA.
+194100*                                                                 MAPPASOC
+194200     .                                                            MAPPASOC
+194300*IF X9=OFF                                                        MAPPASOC
+194400*CONTROL NOLIST                                                   MAPPASOC
+194500*IF                                                               MAPPASOC
+194600      20 TAB-MAPPA-SOCIETA.                                       MAPPASOC
+194700          25 FILLER   PIC S9(9) COMP VALUE 9.                     MAPPASOC
+194800          25 SOC-1 PIC XX            VALUE "CA".                  MAPPASOC
+194900          25 COD-1 PIC S9(9) COMP    VALUE 1.                     MAPPASOC
+195000          25 SOC-2 PIC XX            VALUE "MA".                  MAPPASOC
+195100          25 COD-2 PIC S9(9) COMP    VALUE 2.                     MAPPASOC
+195200          25 SOC-3 PIC XX            VALUE "MN".                  MAPPASOC
+195300          25 COD-3 PIC S9(9) COMP    VALUE 3.                     MAPPASOC
+195400          25 SOC-4 PIC XX            VALUE "MR".                  MAPPASOC
+195500          25 COD-4 PIC S9(9) COMP    VALUE 4.                     MAPPASOC
+195600          25 SOC-5 PIC XX            VALUE "DT".                  MAPPASOC
+
+195800          25 COD-5 PIC S9(9) COMP    VALUE 5.                     MAPPASOC
+195900          25 SOC-6 PIC XX            VALUE "MM".                  MAPPASOC
+196000          25 COD-6 PIC S9(9) COMP    VALUE 6.                     MAPPASOC
+196100          25 SOC-7 PIC XX            VALUE "YE".                  MAPPASOC
+196200          25 COD-7 PIC S9(9) COMP    VALUE 7.                     MAPPASOC
+196300          25 SOC-8 PIC XX            VALUE "MH".                  MAPPASOC
+196400          25 COD-8 PIC S9(9) COMP    VALUE 8.                     MAPPASOC
+196500          25 SOC-9 PIC XX            VALUE "IM".                  MAPPASOC
+196600          25 COD-9 PIC S9(9) COMP    VALUE 9.                     MAPPASOC
+196700*                                                                 MAPPASOC
+196800                                                                  MAPPASOC
+196900       20 TAB-MAPPA-SOCIETA-RID REDEFINES TAB-MAPPA-SOCIETA.      MAPPASOC
+197000          25 NUMERO-MAX-SOCIETA PIC S9(9) COMP.                   MAPPASOC
+197100          25 EL-TAB-SOC OCCURS 9.                                 MAPPASOC
+197200             30 SOCIETA-SIGLA      PIC XX.                        MAPPASOC
+197300             30 SOCIETA-CODICE     PIC S9(9) COMP.                MAPPASOC
+197400                                                                  MAPPASOC
+197500*  {1: 'CA',                                                      MAPPASOC
+197600*  2: 'MA',                                                       MAPPASOC
+197700*  3: 'MN',                                                       MAPPASOC
+197800*  4: 'MR',                                                       MAPPASOC
+197900*  5: 'DT',                                                       MAPPASOC
+198000*  6: 'MM',                                                       MAPPASOC
+198100*  7: 'YE',                                                       MAPPASOC
+198200*  8: 'MH',                                                       MAPPASOC
+198300*  9: 'IM'}                                                       MAPPASOC
+198400*                                                                 MAPPASOC
+198500*CONTROL LIST                                                     MAPPASOC
+198600*                                                                 MAPPASOC
+198700*                                                                 MAPPASOC
+198800* NO-DATGE
+198900*
+199000*PRZ-PUBBL*
+199100 01 PREZZO-PUBBL        PIC S9(9) COMP.
+199200*
+199300*PRZ-PUBBL*
+199400**** Start SQL Preprocessor ****
+199500*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+199600**** Start Inserted Statements ****
+199700**** End SQL Processor   ****
+199800*
+199900* NO-DATGE
+200000* EXEC SQL INCLUDE MODELLI.IF END-EXEC.
+200100* EXEC SQL INCLUDE PREZZI1.IF END-EXEC.
+200200* EXEC SQL INCLUDE SOCIETA.IF END-EXEC.
+200300  01 CC-C-MAT         PIC 9(15) .
+200400  01 CC-SOCIETA       PIC XX.
+200500*  01 CC-ANNO          PIC 9(4).
+200600*  01 CC-STAGIONE      PIC 9.
+200700  01 CC-LISTINO       PIC 99.
+200800  01 CC-TIPO-PREZZO   PIC X.
+200900  01 CC-PREZZO-DBG    PIC  S9(13)V99 COMP-3.
+201000* NO-DATGE
+201100*movsku
+201200*EXEC SQL INCLUDE YMOVSKU END-EXEC.
+201300*
+201400*           *************************************
+201500*           *     TAV. MOV_SKU                  *
+
+201700*           *************************************
+201800*
+201900  01  MOVSKU-RIF-INTERNO                    PIC S9(15) COMP-3.
+202000*  01  MOVSKU-BARCODE                        PIC S9(15) COMP-3.
+202100  01  MOVSKU-CMAT                           PIC S9(15) COMP-3.
+202200  01  MOVSKU-TG                             PIC S9(4) COMP.
+202300  01  MOVSKU-BARUNI                         PIC X(13).
+202400  01  MOVSKU-CONTO                          PIC S9(8)  COMP.
+202500  01  MOVSKU-MAG                            PIC S9(4)  COMP.
+202600  01  MOVSKU-SKU                            PIC X(8).
+202700  01  MOVSKU-IS-BARUNI-READ                 PIC 9(1).
+202800  01  MOVSKU-IS-BARUNI-CERTIFIED            PIC 9(1).
+202900  01  MOVSKU-SKU-FATTURAZIONE               PIC X(8).
+203000*ASOLOB2C*
+203100*EXEC SQL INCLUDE ANACST.IF END-EXEC.
+203200*
+203300*                tav. ANAMAT_CST  (ANACST.IF)
+203400 01 ANACST-C-MAT                    PIC S9(15) COMP-3.
+203500 01 ANACST-CST-STD                  PIC S9(9) COMP.
+203600 01 ANACST-CST-STD-2                PIC S9(9) COMP.
+203700 01 ANACST-TS-CST                   PIC S9(15) COMP-3.
+203800*
+203900 01 TAB-B2C-NO-DT.
+204000    05 EL-B2C-NO-DT  OCCURS 100.
+204100      10 MAG-B2C-NO-DT  PIC S9(4) COMP.
+204200*ASOLOB2C*
+204300**** Start SQL Preprocessor ****
+204400*EXEC SQL END DECLARE SECTION END-EXEC.
+204500**** Start Inserted Statements ****
+204600**** End SQL Processor   ****
+204700*
+204800 01 SQL-CONST
+204900*                               COPY SQLCONST .
+205000*
+205100*    Costanti usate per gestione Hp-Sql
+205200   .
+205300   05  COSTANTI-SQL.
+205400     10  DEADLOCK           PIC S9(9) COMP VALUE -14024.
+205500     10  NO-MEMORY          PIC S9(9) COMP VALUE  -4008.
+205600     10  MULTIPLE-ROWS      PIC S9(9) COMP VALUE  -2112.
+205700     10  NOT-FOUND          PIC S9(9) COMP VALUE   100.
+205800     10  MODULE-NOT-FOUND   PIC S9(9) COMP VALUE  -2216.
+205900     10  CONSTR-VIOLATED-DF PIC S9(9) COMP VALUE  -2091.
+206000     10  CONSTR-VIOLATED    PIC S9(9) COMP VALUE  -2292.
+206100     10  OK                 PIC S9(9) COMP VALUE     +0.
+206200*
+206300   05  SQL-STATUS           PIC S9(9) COMP.
+206400     88 DEAD-NOMEM          VALUE -14024, -4008.
+      *RETRYSQL*
+       77 MAX-TENTATIVI-SQL       PIC S9(4) COMP VALUE 5.
+       77 NUM-TENTATIVI-SQL       PIC S9(4) COMP.
+       01 COMANDO-SLEEP-LINUX.
+          05 FILLER               PIC X(6) VALUE "sleep ".
+          05 N-SEC-SLEEP          PIC 99.
+          05 FILLER               PIC X VALUE X"00".
+      *RETRYSQL*
+206500 01 PAR-ERR
+206600*                               COPY PARERR .
+206700     .
+206800*************************************************************
+206900*  area dati routine generalizzata ERRORI
+207000*************************************************************
+207100   03 ER-NUM                       PIC S9(4) COMP.
+207200      88 SQL-FINE                  VALUE 0.
+207300      88 SQL-CONTINUA              VALUE 1.
+207400   03 ER-IND                       PIC S9(4) COMP.
+
+207600   03 ER-DISP                      PIC X.
+207700      88 ER-DISPLAY                VALUE "D".
+207800      88 ER-WINDOW                 VALUE "W".
+207900      88 ER-DISPLAY-CONTINUE       VALUE "C".
+208000   03 ER-DESCRIZIONE               PIC X(80).
+208100*
+208200 01 AREA-HL
+208300*                               COPY AREAHL .
+208400             .
+208500*                                               ******************
+208600*                                               *  Area   HI-LI  *
+208700*                                               ******************
+208800  03 HL-COMMON-AREA.
+208900   05 HL-SEND-PAR.
+209000    15 HL-ENABLE-INPUT              PIC S9(8) COMP.
+209100    15 HL-WINDOW-ENH                PIC X(8).
+209200    15 HL-BYPASS-FEATURE            PIC S9(8) COMP.
+209300*
+209400   05 HL-GLOBAL-PAR.
+209500    15 HL-EXPECTED-VUF              PIC X(8)  SYNC.
+209600    15 HL-CALL-PROTOCOL             PIC S9(8) COMP.
+209700    15 HL-COMAREA-LEN               PIC S9(8) COMP.
+209800    15 HL-COMAREA                   PIC X(300).
+209900*
+210000   05 HL-RETURN-PAR.
+210100    15 HL-STATUS                    PIC S9(8) COMP.
+210200       88 HILI-OK                   VALUE 0.
+210300       88 HILI-READ-TIMEOUT         VALUE 24.
+210400       88 HILI-ERR-EDIT             VALUE 33.
+210500    15 HL-RETURN-SUBSTATUS          PIC S9(8) COMP.
+210600    15 HL-RETURN-MSGLENGTH          PIC S9(8) COMP.
+210700    15 HL-RETURN-MSG                PIC X(256).
+210800    15 HL-LAST-ITEMTYPE             PIC S9(8) COMP.
+210900    15 HL-LAST-ITEMNUM              PIC S9(8) COMP.
+211000       88 HL-ENTER                  VALUE 0.
+211100       88 HL-F1                     VALUE 1.
+211200       88 HL-F2                     VALUE 2.
+211300       88 HL-F3                     VALUE 3.
+211400       88 HL-F4                     VALUE 4.
+211500       88 HL-F5                     VALUE 5.
+211600       88 HL-F6                     VALUE 6.
+211700       88 HL-F7                     VALUE 7.
+211800       88 HL-F8                     VALUE 8.
+211900    15 HL-LAST-ITEMNAME             PIC X(32).
+212000    15 HL-NUM-DATAERRS              PIC S9(8) COMP.
+212100    15 HL-NUM-CHANGEFIELDS          PIC S9(8) COMP.
+212200*
+212300   05 HL-TERM-PAR.
+212400    15 HL-TERM-FILE                 PIC X(88).
+212500    15 HL-BYPASS-FEATURE-2          PIC S9(8) COMP.
+212600*
+212700   05 HL-FORM-PAR.
+212800    15 HL-FORM-NAME                 PIC X(32).
+212900    15 HL-FORM-POSITION             PIC S9(8) COMP.
+213000    15 HL-CHANGE-LISTTYPE           PIC S9(8) COMP.
+213100    15 HL-LIST-COUNT                PIC S9(8) COMP.
+213200    15 HL-CHANGE-ENTRY              OCCURS 64.
+213300     20 HL-FIELD-ID                 PIC X(32).
+
+213500     20 HL-CHANGE-TYPE              PIC S9(8) COMP.
+213600     20 HL-CHANGE-SPEC              PIC X(8).
+213700*
+213800   05 HL-PROMPT-PAR.
+213900    15 HL-PROMPT-REPAINT            PIC S9(8) COMP.
+214000    15 HL-PROMPT-WINDENH            PIC X(8).
+214100    15 HL-PROMPT-RESET              PIC S9(8) COMP.
+214200*
+214300   05 HL-READ-PAR.
+214400    15 HL-READ-TIME                 PIC S9(8) COMP.
+214500    15 HL-ENABLE-FOR                PIC S9(8) COMP.
+214600    15 HL-DOREREAD                  PIC S9(8) COMP.
+214700    15 HL-FILLER                    PIC S9(8) COMP.
+214800*
+214900   05 HL-READ-ITEMS.
+215000    15 HL-READITEM-COUNT            PIC S9(8) COMP.
+215100    15 HL-READITEM-ENTRY            OCCURS 9.
+215200     20 HL-READITEM-TYPE            PIC S9(8) COMP.
+215300     20 HL-READITEM-ID              PIC S9(8) COMP.
+215400     20 HL-READITEM-OPTION          PIC S9(8) COMP.
+215500*
+215600   05 HL-CURSOR-POSITION.
+215700    15 HL-CURSOR-POS-NUM            PIC S9(8) COMP.
+215800    15 HL-CURSOR-POS-NAME           PIC X(32).
+215900*
+216000   05 HL-PROMPT-CURSOR-POSITION.
+216100    15 HL-FIL-PROMPT                PIC XX.
+216200    15 HL-ERR-CURSOR-POS            PIC X(34).
+216300*
+216400   05 HL-DATA-DESC.
+216500    15 HL-DESC-TYPE                 PIC S9(8) COMP.
+216600    15 HL-BUFF-LENGTH               PIC S9(8) COMP.
+216700    15 HL-RET-BUFLEN                PIC S9(8) COMP.
+216800*
+216900   05 HL-LABEL-DESC.
+217000    15 HL-LABEL-NUM                 PIC S9(8) COMP.
+217100    15 HL-LABEL-ELEM                OCCURS 8.
+217200     20 HL-LABEL-ID                 PIC S9(8) COMP.
+217300     20 HL-LABEL-ENH                PIC X(8).
+217400*
+217500   05 HL-LABEL-BUFF.
+217600    15 HL-LABEL-ENTRY               OCCURS 8.
+217700     20 HL-LABEL-TEXT               PIC X(16).
+217800*
+217900   05 HL-MSG-WINDOW.
+218000    15 HL-MSG-LENGTH                PIC S9(8) COMP.
+218100    15 HL-WINDOW                    PIC X(256).
+218200*
+218300   05 HL-FORMCNTRL-PAR.
+218400    15 HL-FC-NAME                   PIC X(32).
+218500    15 HL-FC-UNDLCNTR               PIC S9(8) COMP.
+218600    15 HL-FC-PAGECNTR               PIC S9(8) COMP.
+218700    15 HL-FC-ENREF                  PIC S9(8) COMP.
+218800*
+218900   05 HL-FILLCNTRL-PAR.
+219000    15 HL-FC-DESC                   PIC S9(8) COMP.
+219100    15 HL-FC-ENTRYCNT               PIC S9(8) COMP.
+219200    15 HL-FC-FIELDID                PIC S9(8) COMP.
+
+219400*
+219500   05 HL-PRINT-DEV                  PIC S9(8) COMP.
+219600*
+219700   05 HL-FORMS-FILE                 PIC X(88).
+219800*
+219900   05 HL-UNUSED-PAR                 PIC S9(8) COMP.
+220000*
+220100   05 HL-ERROR-PAR.
+220200    15 HL-ERR-LIST-TYPE             PIC S9(9) COMP.
+220300    15 HL-ERR-LIST-ALLOC            PIC S9(9) COMP.
+220400    15 HL-ERR-LIST-ACTUAL           PIC S9(9) COMP.
+220500    15 HL-ERR-FIELD                 PIC X(32).
+220600*
+220700   05 HL-CALL                       PIC S9(8) COMP.
+220800*
+220900******************************************************************
+221000*
+221100   05 TP-PARAM.
+221200    15 TP-ERRORI                    PIC S9(8) COMP.
+221300       88 TP-SENZA-ERRORI           VALUE 0.
+221400    15 TP-FLAG.
+221500     20 TP-FLAG-SEND                PIC S9(8) COMP.
+221600        88 TP-SEND                  VALUE 0.
+221700     20 TP-FLAG-READ                PIC S9(8) COMP.
+221800        88 TP-READ                  VALUE 0.
+221900     20 TP-FLAG-AGG-FASE            PIC S9(8) COMP.
+222000        88 TP-AGGIORNA-PER-FASE     VALUE 1.
+222100*
+222200    15 TP-NUMERO-FASI               PIC S9(8) COMP.
+222300    15 TP-FASE-ATTUALE              PIC S9(8) COMP.
+222400       88 TP-PRIMA-FASE             VALUE 1.
+222500    15 TP-SET-KEYF                  PIC S9(8) COMP.
+222600       88 ALTRE-CHIAVI              VALUE 1.
+222700*
+222800    15 TP-RIGHE.
+222900     20 TP-RIGHE-FASE               PIC S9(8) COMP.
+223000        88 TP-SENZA-RIGHE           VALUE 0.
+223100     20 TP-PASSO-ROLL               PIC S9(8) COMP.
+223200     20 TP-RIGA-END                 PIC S9(8) COMP.
+223300     20 TP-RIGA-START               PIC S9(8) COMP.
+223400     20 TP-RIGHE-EFF                PIC S9(8) COMP.
+223500     20 TP-IND-RIGA                 PIC S9(8) COMP.
+223600     20 TP-IND-TERM                 PIC S9(8) COMP.
+223700*
+223800    15 TP-COMANDO.
+223900     20 TP-FIL1                     PIC XXX.
+224000        88 TP-COMANDO-ROLL          VALUE ".SI",
+224100                                          ".SA".
+224200        88 TP-SCORRI-AVANTI         VALUE ".SA".
+224300        88 TP-SCORRI-INDIETRO       VALUE ".SI".
+224400        88 TP-CAMBIA-FASE           VALUE ".FS",
+224500                                          ".FP".
+224600        88 TP-FASE-SEGUENTE         VALUE ".FS".
+224700        88 TP-FASE-PRECEDENTE       VALUE ".FP".
+224800        88 TP-CHIUDI-PROGRAMMA      VALUE ".CP".
+224900        88 TP-ANNULLA-FUNZIONE      VALUE ".AO".
+225000        88 TP-ANNULLA-OPERAZIONE    VALUE ".AO".
+225100        88 TP-ALTRE-CHIAVI          VALUE ".AC".
+
+225300        88 TP-RICREA-MASCHERA       VALUE ".RM".
+225400        88 TP-CANCELLA-OPERAZIONE   VALUE ".DO".
+225500        88 TP-CHIUDI-OPERAZIONE     VALUE ".CO".
+225600        88 TP-BREAK                 VALUE ".BR".
+225700        88 TP-STAMPA                VALUE ".ST".
+225800        88 TP-HELP                  VALUE ".HE".
+225900        88 TP-COMANDO-VALIDO        VALUE ".FS", ".FP",
+226000                                          ".SI", ".SA",
+226100                                          ".CP", ".CO",
+226200                                          ".DO",
+226300                                          ".AO", ".AC",
+226400                                          ".BR", ".HE",
+226500                                          ".ST", ".RM".
+226600     20 TP-RESTO-COMANDO.
+226700      25 TP-RIGA1                     PIC X.
+226800      25 TP-START1 REDEFINES TP-RIGA1 PIC 9.
+226900      25 FILLER                       PIC X(2).
+227000     20 FILLER REDEFINES TP-RESTO-COMANDO.
+227100      25 TP-RIGA2                     PIC XX.
+227200      25 TP-START2 REDEFINES TP-RIGA2 PIC 99.
+227300      25 FILLER                       PIC X.
+227400     20 FILLER REDEFINES TP-RESTO-COMANDO.
+227500      25 TP-RIGA3                     PIC X(3).
+227600      25 TP-START3 REDEFINES TP-RIGA3 PIC 9(3).
+227700    15 FILLER REDEFINES TP-COMANDO.
+227800     20 FILLER                        PIC X.
+227900        88 TP-COMANDO-DIGITATO       VALUE ".".
+228000     20 FILLER                        PIC X(5).
+228100    15 FILLER REDEFINES TP-COMANDO.
+228200     20 FILLER-COM                    PIC XX.
+228300        88 TP-SCORRI                 VALUE ".S".
+228400     20 TP-RIGA4                      PIC X(4).
+228500     20 TP-START4 REDEFINES TP-RIGA4  PIC 9(4).
+228600     20 TP-RIGA41 REDEFINES TP-RIGA4  PIC X.
+228700     20 TP-START41 REDEFINES TP-RIGA4  PIC 9.
+228800     20 TP-RIGA42 REDEFINES TP-RIGA4  PIC X(2).
+228900     20 TP-START42 REDEFINES TP-RIGA4 PIC 9(2).
+229000     20 TP-RIGA43 REDEFINES TP-RIGA4  PIC X(3).
+229100     20 TP-START43 REDEFINES TP-RIGA4 PIC 9(3).
+229200    15 TP-INFO.
+229300     20 TP-DISAB-FKEY.
+229400      25 TP-NUM-DISAB                 PIC S9(9) COMP.
+229500      25 TP-TABELLA-DISAB.
+229600       30 TP-COM-DISAB OCCURS 16      PIC X(3).
+229700     20 TP-INFO-2                     PIC X(72).
+229800*
+229900  05 H-COMAREA.
+230000     10 H-COM-STATUS       PIC S9(4) COMP-5 .
+230100     10 H-COM-LANGUAGE     PIC S9(4) COMP-5.
+230200     10 H-COM-COMAREALEN   PIC S9(4) COMP-5.
+230300     10   FILLER         PIC S9(4) COMP-5.
+230400     10 H-COM-MODE         PIC S9(4) COMP-5.
+230500     10 H-COM-LASTKEY      PIC S9(4) COMP-5.
+230600     10 H-COM-NUMERRS      PIC S9(4) COMP-5.
+230700     10   FILLER         PIC S9(4) COMP-5.
+230800     10   FILLER         PIC S9(4) COMP-5.
+230900     10 H-COM-KEYLABOPT    PIC S9(4) COMP-5.
+231000     10 H-COM-CFNAME       PIC X(15) .
+
+231200     10   FILLER         PIC X(1) .
+231300     10 H-COM-NFNAME       PIC X(15).
+231400     10   FILLER         PIC X(1) .
+231500     10 H-COM-REPEATOPT    PIC S9(4) COMP-5 .
+231600     10 H-COM-NFOPT        PIC S9(4) COMP-5 .
+231700     10   FILLER         PIC S9(4) COMP-5 .
+231800     10 H-COM-DBUFLEN      PIC S9(4) COMP-5 .
+231900     10   FILLER         PIC S9(4) COMP-5 .
+232000     10   FILLER         PIC S9(4) COMP-5 .
+232100     10 H-COM-DELETEFLAG   PIC S9(4) COMP-5.
+232200     10 H-COM-SHOWCONTROL  PIC S9(4) COMP-5 .
+232300     10   FILLER         PIC S9(4) COMP-5 .
+232400     10   FILLER         PIC S9(4) COMP-5 .
+232500     10   FILLER         PIC S9(4) COMP-5 .
+232600     10   FILLER         PIC S9(4) COMP-5 .
+232700     10 H-COM-FRMSTORSIZE  PIC S9(4) COMP-5 .
+232800     10   FILLER         PIC S9(4) COMP-5 .
+232900     10   FILLER         PIC S9(4) COMP-5 .
+233000     10   FILLER         PIC S9(4) COMP-5 .
+233100     10 H-COM-NUMRECS      PIC S9(9) COMP-5 .
+233200     10 H-COM-RECNUM       PIC S9(9) COMP-5 .
+233300     10   FILLER         PIC S9(4) COMP-5 .
+233400     10   FILLER         PIC S9(4) COMP-5 .
+233500     10 H-COM-TERMFILENUM  PIC S9(4) COMP-5 .
+233600     10   FILLER         PIC S9(4) COMP-5 .
+233700     10   FILLER         PIC S9(4) COMP-5 .
+233800     10   FILLER         PIC S9(4) COMP-5 .
+233900     10   FILLER         PIC S9(4) COMP-5 .
+234000     10   FILLER         PIC S9(4) COMP-5 .
+234100     10   FILLER         PIC S9(4) COMP-5 .
+234200     10 H-COM-TERMOPTIONS  PIC S9(4) COMP-5 .
+234300     10   FILLER         PIC S9(4) COMP-5 .
+234400     10   FILLER         PIC S9(4) COMP-5 .
+234500     10   FILLER         PIC S9(4) COMP-5 .
+234600     10   FILLER         PIC S9(4) COMP-5 .
+
+234800 01 AREA-SI
+234900*                               COPY AREASI .
+235000       .
+235100*                                            *********************
+235200*                                            * Area dati SISTEMA *
+235300*                                            *********************
+235400*
+235500  05 SI-AREA-SISTEMA.
+235600   07 SI-DATI-UTENTE.
+235700    10 SI-SOTTOSISTEMA                     PIC XX.
+235800    10 SI-TIMEOUT                          PIC S9(9) COMP.
+235900    10 SI-STAMPANTE                        PIC X(8).
+236000    10 SI-STFORM                           PIC X(8).
+236100    10 SI-CODICE-AZIENDA                   PIC XX.
+236200    10 SI-DATA-DEL-GIORNO.
+236300     15 SI-FORMATO-INTERNO                 PIC 9(8).
+236400     15 FILLER                             PIC X(2).
+236500     15 SI-FORMATO-GG-MM-AA                PIC X(8).
+236600     15 SI-FORMATO-GG-MMM-AAAA             PIC X(12).
+236700     15 SI-FORMATO-GGMMAAAA                PIC X(8).
+236800     15 FILLER REDEFINES SI-FORMATO-GGMMAAAA.
+236900        20 FILLER                          PIC X(4).
+
+237100        20 SI-AAAA                         PIC X(4).
+237200     15 SI-FORMATO-GGMMAA.
+237300      20 SI-GG                             PIC 99.
+237400      20 SI-MM                             PIC 99.
+237500      20 SI-AA                             PIC 99.
+237600     15 SI-FORMATO-GMA-9 REDEFINES SI-FORMATO-GGMMAA
+237700                                           PIC 9(6).
+237800    10 SI-PARAMETRI-UTE.
+237900     15 SI-TIPO                            PIC S9(4) COMP.
+238000        88 SI-PROGRAMMA-BATCH              VALUE 8.
+238100    10 SI-DATI-PROCESSO.
+238200     15 SI-DATI-PROG.
+238300      20 SI-NOME-PROG.
+238400       25 SI-NOME-PROC                     PIC XX.
+238500       25 FILLER                           PIC X(6).
+238600      20 SI-NOME-GROUP-PROG                PIC X(8).
+238700      20 SI-NOME-ACCT-PROG                 PIC X(8).
+238800     15 SI-GROUP                           PIC X(8).
+238900     15 SI-USER                            PIC X(8).
+239000     15 SI-ACCOUNT                         PIC X(8).
+239100     15 SI-SESSION-NAME                    PIC X(8).
+239200     15 SI-TERM                            PIC S9(4) COMP.
+239300     15 SI-NOME-FUNZIONE                   PIC X(8).
+239400     15 SI-CHIAVE-FUNZIONE                 PIC X(8).
+239500     15 SI-NOME-CHIAMANTE                  PIC X(28).
+239600        88 SI-CHIAMATO-DA-CI VALUES
+239700           "CI.PUB.SYS                  ",
+239800           "TOOLSET.PUB.SYS             ",
+239900           "QEDIT.PUB.ROBELLE           ".
+240000     15 FILLER REDEFINES SI-NOME-CHIAMANTE.
+240100      20 SI-PRIMI4-CHIAMANTE               PIC X(4).
+240200         88 SI-CHIAMATO-DA-MENU            VALUE "MENU".
+240300      20 FILLER                            PIC X(24).
+240400    10 SI-PAR-SISTEMA.
+240500      20 SI-AREA-UTENTE                    PIC X(20).
+240600      20 SI-FLAG-1                         PIC X.
+240700         88 LIRA-PESANTE                   VALUE "1" "2" "3" .
+240800      20 SI-FLAG-2                         PIC X.
+240900         88 SI-GIAC-NEGATIVE               VALUE "S".
+241000      20 SI-DEV-OUTCLASS                   PIC X(4).
+241100      20 SI-PRI-OUTCLASS                   PIC X.
+241200      20 SI-PRIORITA-OUT                   PIC X.
+241300      20 SI-PRIORITA-JOB                   PIC X.
+241400      20 SI-DATA-VALUTA                     PIC X.
+241500         88 SI-OBBLIGO-VALUTA          VALUE "X".
+241600      20 SI-DATA-RIFERIMENTO                PIC X.
+241700         88 SI-OBBLIGO-RIFERIMENTO     VALUE "X".
+241800      20  SI-FLAG-COMMESSA                  PIC X.
+241900         88 SI-OBBLIGO-COMMESSA        VALUE "X".
+242000      20 FLAG-NUM-EFFETTI                  PIC X.
+242100         88 NUM-EFFETTI-UNICA          VALUE "X".
+242200      20 SI-DIVISA-DEFAULT                 PIC X(4).
+242300      20 SI-PREVIS-OLTRE                   PIC X.
+242400         88 NO-PREVIS-DATA-OLTRE           VALUE "S".
+242500      20 FILLER                            PIC X(02).
+242600      20 SI-PAR-IVA                        PIC X(11).
+242700      20 SI-CODA-DEFAULT REDEFINES SI-PAR-IVA PIC X(11).
+242800      20 SI-DIVISA-EURO                    PIC X(4).
+
+243000      20 SI-DATA-INIZIO-EURO               PIC X(8).
+243100      20 SI-DATA-INIZIO-EURO-NUM
+243200         REDEFINES SI-DATA-INIZIO-EURO     PIC 9(8).
+243300      20 SI-DATA-CONTAB-EURO               PIC X(8).
+243400      20 SI-DATA-CONTAB-EURO-NUM
+243500         REDEFINES SI-DATA-CONTAB-EURO     PIC 9(8).
+243600      20 SI-DIVISA-ITL                     PIC X(4).
+243700      20 FILLER                            PIC X(25).
+243800*
+243900   07 SI-AREE.
+244000    10 SI-DESCR-FUNZIONE                    PIC X(12).
+244100    10 SI-NR-FUNZIONE                       PIC S9(4) COMP.
+244200    10 SI-FLAG-DISABLETERM                  PIC X.
+244300       88 SI-DISABLETERM                    VALUES " ", "D".
+244400       88 SI-NOT-DISABLETERM                VALUE  "N".
+244500    10 SI-AREA-MSG                          PIC X(80).
+244600    10 SI-FLAG-BATCH                        PIC X(2).
+244700       88 SI-BATCH                          VALUE "BT".
+244800       88 SI-TP                             VALUE "TP".
+244900    10 SI-INFO-AREA-LIBERA                  PIC X(126).
+245000    10 FILLER REDEFINES SI-INFO-AREA-LIBERA.
+245100     15 SI-LINGUA-USER                      PIC X(4).
+245200     15 SI-CAMBIO-EURO-LIRA                 PIC 9(5)V9(6).
+245300     15 SI-DB-CONNESSO                      PIC X(30).
+245400     15 SI-PASSWORD                         PIC X(8).
+245500     15 SI-DIRECTORY                        PIC X(30).
+245600*
+245700   07 SI-AREE-PARAMETRI.
+245800    10 SI-PAR-SOTTOSISTEMA                  PIC X(80).
+245900    10 SI-PAR-FUNZIONE                      PIC X(80).
+246000    10 FILLER REDEFINES SI-PAR-FUNZIONE.
+246100     15 SI-FLAG-UPD                         PIC X.
+246200       88 SI-UPDATE                         VALUE SPACE.
+246300     15 SI-FLAG-DEL                         PIC X.
+246400       88 SI-DELETE                         VALUE SPACE.
+246500     15 SI-RESTO-PAR-FUN                    PIC X(78).
+246600*
+246700*
+246800 77 FLAG-CURSORE       PIC S9(4) COMP.
+246900   88 STOP-CURSORE VALUE 1.
+247000*
+247100 01 SQLCODE-MEM        PIC S9(9) COMP.
+247200*
+247300*
+247400*TASTO-PER-CONTINUARE*
+247500 01 TASTO-INP          PIC X.
+247600*
+247700*
+247800*
+247900* Comandi IGP
+248000 01 COM-IGP-STANDARD.
+248100  05 COMIGP-PTXSETUP   PIC X(10) VALUE "!PTX_SETUP".
+248200  05 COMIGP-PTXCFG2    PIC X(13) VALUE "CONFIG-LOAD;2".
+248300  05 COMIGP-PTXEND     PIC X(7)  VALUE "PTX_END".
+248400  05 COMIGP-CREATE     PIC X(15) VALUE "^CREATE;LAB;144".
+248500  05 COMIGP-EXECUTE    PIC X(14) VALUE "^EXECUTE;LAB;1".
+248600  05 COMIGP-SCALEDOT   PIC X(17) VALUE "SCALE;DOT;300;300".
+248700  05 COMIGP-ALPHA      PIC X(5)  VALUE "ALPHA".
+
+248900  05 COMIGP-STOP       PIC X(4)  VALUE "STOP".
+249000  05 COMIGP-END        PIC X(3)  VALUE "END".
+249100  05 COMIGP-LISTEN     PIC X(7)  VALUE "^LISTEN".
+249200  05 COMIGP-QUIET      PIC X(6)  VALUE "^QUIET".
+249300*
+249400*
+249500 01 ROW-IGP            PIC 9(4).
+249600 01 ROW-X-IGP          PIC X(4).
+249700 01 COL-IGP            PIC 9(4).
+249800 01 COL-X-IGP          PIC X(4).
+249900 01 VERT-EXP-IGP       PIC 9.
+250000 01 ORIZ-EXP-IGP       PIC 9.
+250100*
+250200 01 TEMP-X-IN.
+250300   05 TEMP-EL-X OCCURS 4 PIC X.
+250400 01 TEMP-X-OUT           PIC X(4).
+250500 01 PRIMO-NONZERO        PIC S9(4) COMP.
+250600 01 K                    PIC S9(4) COMP.
+250700*
+250800 01 RIGA-PEND-COM      PIC X(33).
+250900*
+251000 01 IND-PEND           PIC S9(4) COMP.
+251100*S
+251200*MAXCA*
+251300  01 MAX-CAPI-INPUT.
+251400   05 MAX-CAPI-INPUT-R         PIC 9(6).
+251500*
+251600*VACO*
+251700 01 COSTO-MEM                  PIC S9(9) COMP.
+251800*VACO*
+251900*
+252000*MOVSKU
+252100 01  PY-INPUT-REC.
+252200     05  INPUT-VAL           PIC 9(14).
+252300    05 FILLER              PIC X VALUE ";".
+252400    05 INPUT-VAL-B        PIC 9(12).
+252500    05 FILLER              PIC X VALUE ";".
+252600    05 INPUT-VAL-C        PIC X(10).
+252700 01 PY-OUTPUT-REC.
+252800    05  OUTPUT-VAL-A        PIC X.
+252900    05  OUTPUT-VAL-B        PIC X(200).
+253000    05  OUTPUT-VAL-B-OK REDEFINES OUTPUT-VAL-B PIC X(13).
+253100 01 T-TAB                      PIC X VALUE X"9".
+253200 01 IND-BARUNI                 PIC S9(4) COMP.
+253300*MOVSKU
+253400 01  PY-INPUT-TRASF.
+253500     05  INPUT-RIF-TRASF    PIC X(12).
+253600     05  INPUT-CONTO-TRASF  PIC X(8).
+253700 01  PY-OUTPUT-TRASF.
+253800     05  OUTPUT-STATO-TRASF PIC XX.
+253900     05  OUTPUT-ERR-TRASF   PIC X(70).
+254000 01 PY-INPUT-REC-DISIMPEGNA.
+254100    05 LISTA-AS               OCCURS 20.
+254200      10 AS-DISIMPEGNA.
+254300        15 ANNO-DISIMPEGNA        PIC X.
+254400        15 STAG-DISIMPEGNA        PIC X.
+254500    05 MAG-DISIMPEGNA         PIC XXX.
+254600    05 FORN-DISIMPEGNA        PIC X.
+
+254800    05 LISTA-CLASSE-DISIMPEGNA.
+254900      10 CLASSE-DISIMPEGNA       PIC XX OCCURS 99.
+255000 01 PY-OUTPUT-DISIMPEGNO      PIC XX.
+255100    88 PY-OUTPUT-DISIMPEGNO-OK VALUE "OK".
+255200*ASOLOB2C*
+255300 01 FLAG-B2C-NO-DT     PIC X.
+255400  88 B2C-NO-DT   VALUES 'S'.
+255500 01 NUM-B2C-NO-DT       PIC S9(4) COMP.
+255600 01 IND-B2C-NO-DT       PIC S9(4) COMP.
+255700 01 ANACST-MAG-COM      PIC S9(4) COMP.
+255800 01 ANACST-C-MAT-COM    PIC S9(15) COMP-3.
+255900 01 ANACST-CST-COM    PIC S9(9) COMP.
+256000 01 FLAG-ANACST        PIC X.
+256100  88 ESISTE-ANACST VALUE "E".
+256200  88 NON-ESISTE-ANACST VALUE " ".
+256300 01  PY-INPUT-REC-B.
+256400     05  INPUT-RIF-INTR     PIC X(12).
+256500     05  INPUT-FLAG         PIC X(1).
+256600     05  INPUT-CONTO        PIC X(8).
+256700     05  INPUT-MAG          PIC X(4).
+256800 01  PY-OUTPUT-REC-B.
+256900     05  OUTPUT-VAL         PIC X(2).
+257000*ASOLOB2C*
+257100*
+257200 LINKAGE SECTION.
+257300*
+257400 01 W-COMMON
+257500*                  COPY WCOMMONW.
+257600     .                                                            WCOMMONW
+257700*IF  X9=OFF                                                       WCOMMONW
+257800*CONTROL NOLIST                                                   WCOMMONW
+257900*IF                                                               WCOMMONW
+258000   15   W-SOTTOSISTEMA              PIC 99.                       WCOMMONW
+258100   15   W-DATI-W-IMAGE.                                           WCOMMONW
+258200    20   W-NOME-DATA-BASE-1         PIC X(16).                    WCOMMONW
+258300    20   W-TAB-DB.                                                WCOMMONW
+258400     25   W-NOME-DB                 PIC X(16) OCCURS 8.           WCOMMONW
+258500    20   FILLER REDEFINES W-TAB-DB.                               WCOMMONW
+258600     25   W-NOME-DB-1               PIC X(16).                    WCOMMONW
+258700     25   W-NOME-DB-2               PIC X(16).                    WCOMMONW
+258800     25   W-NOME-DB-3               PIC X(16).                    WCOMMONW
+258900     25   W-NOME-DB-4               PIC X(16).                    WCOMMONW
+259000     25   W-NOME-DB-5               PIC X(16).                    WCOMMONW
+259100     25   W-NOME-DB-6               PIC X(16).                    WCOMMONW
+259200     25   W-NOME-DB-7               PIC X(16).                    WCOMMONW
+259300     25   W-NOME-DB-8               PIC X(16).                    WCOMMONW
+259400    20   W-MODO                     PIC S9(4) COMP.               WCOMMONW
+259500    20   W-NOME-CAMPO               PIC X(16).                    WCOMMONW
+259600    20   W-VALORE-CAMPO             PIC S9(15) COMP-3.            WCOMMONW
+259700    20   W-DB-KEY-P16 REDEFINES W-VALORE-CAMPO                    WCOMMONW
+259800                                    PIC S9(15) COMP-3.            WCOMMONW
+259900    20   W-VAL-1 REDEFINES W-VALORE-CAMPO.                        WCOMMONW
+260000     25   W-VALORE-CAMPO-W          PIC S9(9) COMP.               WCOMMONW
+260100     25   W-DB-KEY-W REDEFINES W-VALORE-CAMPO-W                   WCOMMONW
+260200                                    PIC S9(9) COMP.               WCOMMONW
+260300     25   FILLER                    PIC X(4).                     WCOMMONW
+260400    20   W-VAL-2 REDEFINES W-VALORE-CAMPO.                        WCOMMONW
+260500     25   W-VALORE-CAMPO-HW         PIC S9(4) COMP.               WCOMMONW
+
+260700     25   W-DB-KEY-HW REDEFINES W-VALORE-CAMPO-HW                 WCOMMONW
+260800                                    PIC S9(4) COMP.               WCOMMONW
+260900     25   FILLER                    PIC X(6).                     WCOMMONW
+261000    20   W-VAL-3 REDEFINES W-VALORE-CAMPO.                        WCOMMONW
+261100     25   W-VALORE-CAMPO-X4         PIC X(4).                     WCOMMONW
+261200     25   W-DB-KEY-X4 REDEFINES W-VALORE-CAMPO-X4                 WCOMMONW
+261300                                    PIC X(4).                     WCOMMONW
+261400     25   FILLER                    PIC X(4).                     WCOMMONW
+261500    20   W-VAL-4 REDEFINES W-VALORE-CAMPO.                        WCOMMONW
+261600     25   W-VALORE-CAMPO-12         PIC S9(11) COMP-3.            WCOMMONW
+261700     25   FILLER                    PIC XX.                       WCOMMONW
+261800    20   W-VAL-5 REDEFINES W-VALORE-CAMPO.                        WCOMMONW
+261900     25   W-VALORE-CAMPO-15         PIC S9(15) COMP.              WCOMMONW
+262000    20   W-NOME-DATA-SET            PIC X(8).                     WCOMMONW
+262100    20   W-PAROLA-CHIAVE-1          PIC X(8).                     WCOMMONW
+262200    20   W-TUTTO-RECORD             PIC XX.                       WCOMMONW
+262300    20   W-CHIUSURA-TOTALE          PIC XX.                       WCOMMONW
+262400*                                                                 WCOMMONW
+262500    20   W-CA-IMAGE.                                              WCOMMONW
+262600     25   W-STATUS-WORD-IMAGE       PIC S9(4) COMP.               WCOMMONW
+262700        88  W-OK-IMAGE              VALUE  0.                     WCOMMONW
+262800        88  W-ERRORI-TRAGICI        VALUE  -9999 THRU -1.         WCOMMONW
+262900        88  W-INIZIO-FILE           VALUE  10.                    WCOMMONW
+263000        88  W-FINE-FILE             VALUE  11.                    WCOMMONW
+263100        88  W-FUORI-FILE            VALUE  12 , 13.               WCOMMONW
+263200        88  W-INIZIO-CATENA         VALUE  14.                    WCOMMONW
+263300        88  W-FINE-CATENA           VALUE  15.                    WCOMMONW
+263400        88  W-DATA-SET-PIENO        VALUE  16.                    WCOMMONW
+263500        88  W-REC-NON-TROVATO       VALUE  17.                    WCOMMONW
+263600        88  W-ACCESSO-PROTETTO      VALUE  20.                    WCOMMONW
+263700        88  W-CHIAVE-DOPPIA         VALUE  43.                    WCOMMONW
+263800        88  W-CATENA-NON-ESAURITA   VALUE  44.                    WCOMMONW
+263900        88  W-CATENA-PIENA          VALUE 200 THRU 299.           WCOMMONW
+264000        88  W-MASTER-PIENO          VALUE 300 THRU 399.           WCOMMONW
+264100     25   W-WORD-L-BUFF             PIC S9(4) COMP.               WCOMMONW
+264200     25   W-WORD-ATT                PIC S9(9) COMP.               WCOMMONW
+264300     25   W-WORD-SIN                PIC S9(9) COMP.               WCOMMONW
+264400          88 W-CATENA-VUOTA         VALUE 0.                      WCOMMONW
+264500     25   W-WORD-PREC               PIC S9(9) COMP.               WCOMMONW
+264600     25   W-WORD-SEG                PIC S9(9) COMP.               WCOMMONW
+264700*                                                                 WCOMMONW
+264800   15   W-DATI-W-DEL.                                             WCOMMONW
+264900    20   W-CA-DEL.                                                WCOMMONW
+265000     25   W-STATUS-WORD-DEL         PIC S9(4) COMP.               WCOMMONW
+265100        88  W-OK-DEL                VALUE  0.                     WCOMMONW
+265200        88  W-ERRORE-DEL            VALUE  -1.                    WCOMMONW
+265300        88  W-ERRORE-FILE           VALUE  0 THRU 999.            WCOMMONW
+265400        88  W-ERRORE-SHOW           VALUE  1000 THRU 9999.        WCOMMONW
+265500        88  W-FINE-MESSAGGIO        VALUE  -2.                    WCOMMONW
+265600        88  W-ERRORE-EDIT           VALUE  -1.                    WCOMMONW
+265700        88  W-ERRORE-EDIT-SPECIALE  VALUE  -3.                    WCOMMONW
+265800        88  W-FLAG-EDIT             VALUE  -3 THRU 0.             WCOMMONW
+265900        88  W-ERRORI-TRAGICI-DEL    VALUE  -2007 THRU -1000.      WCOMMONW
+266000        88  W-ERRORE-DEL-TRASMIS    VALUE -2001.                  WCOMMONW
+266100         25        W-SW.                                          WCOMMONW
+266200    30  W-SW-1                          PIC S9(4) COMP.           WCOMMONW
+266300    30  W-SW-2                      PIC  S9(4) COMP.              WCOMMONW
+266400    30  W-SW-3                      PIC S9(4) COMP.               WCOMMONW
+
+266600    30  W-SW-4                      PIC S9(4) COMP.               WCOMMONW
+266700    30  W-SW-5                      PIC S9(4) COMP.               WCOMMONW
+266800    30  W-SW-6                      PIC S9(4) COMP.               WCOMMONW
+266900    30  W-SW-7                      PIC S9(4) COMP.               WCOMMONW
+267000    30  W-SW-8                      PIC S9(4) COMP.               WCOMMONW
+267100    30  W-SW-9                      PIC S9(4) COMP.               WCOMMONW
+267200    30  W-SW-10                     PIC S9(4) COMP.               WCOMMONW
+267300     25   FILLER                    PIC X(234).                   WCOMMONW
+267400    20   W-NOME-MODULO              PIC X(16).                    WCOMMONW
+267500    20   W-LL-MODULO                PIC S9(4) COMP.               WCOMMONW
+267600    20   W-NOME-PROX-MODULO         PIC X(16).                    WCOMMONW
+267700    20   W-CAMPO-ERRATO.                                          WCOMMONW
+267800     25   W-RIGA                    PIC  999.                     WCOMMONW
+267900     25   W-COLONNA                 PIC  999.                     WCOMMONW
+268000     25   FILLER                    PIC X(66).                    WCOMMONW
+268100     25   W-SYSMODULI               PIC X(36).                    WCOMMONW
+268200     25   W-PROX-MODULO             PIC X(16).                    WCOMMONW
+268300     25   W-TERMINALE               PIC X(8).                     WCOMMONW
+268400*                                                                 WCOMMONW
+268500   15   W-DATI-VIEW REDEFINES W-DATI-W-DEL.                       WCOMMONW
+268600    20   W-CA-VIEW.                                               WCOMMONW
+268700     25   W-CSTATUS                 PIC S9(4) COMP-5.             WCOMMONW
+268800        88 W-OK-VIEW                VALUE 0.                      WCOMMONW
+268900     25   W-LINGUAGGIO              PIC S9(4) COMP-5.             WCOMMONW
+269000        88  W-COBOL                 VALUE  0.                     WCOMMONW
+269100     25   W-LL-CA-VIEW              PIC S9(4) COMP-5.             WCOMMONW
+269200     25   W-EXT-BASIC               PIC S9(4) COMP-5.             WCOMMONW
+269300     25   W-COLLECT-BROWSE          PIC S9(4) COMP-5.             WCOMMONW
+269400        88  W-COLLECT               VALUE 0.                      WCOMMONW
+269500        88  W-BROWSE                VALUE 1.                      WCOMMONW
+269600     25   W-ULT-TASTO-FUNZ          PIC S9(4) COMP-5.             WCOMMONW
+269700        88  W-F0                    VALUE 0.                      WCOMMONW
+269800        88  W-F1                    VALUE 1.                      WCOMMONW
+269900        88  W-F2                    VALUE 2.                      WCOMMONW
+270000        88  W-F3                    VALUE 3.                      WCOMMONW
+270100        88  W-F4                    VALUE 4.                      WCOMMONW
+270200        88  W-F5                    VALUE 5.                      WCOMMONW
+270300        88  W-F6                    VALUE 6.                      WCOMMONW
+270400        88  W-F7                    VALUE 7.                      WCOMMONW
+270500        88  W-F8                    VALUE 8.                      WCOMMONW
+270600     25   W-NUMERO-ERRORI           PIC S9(4) COMP-5.             WCOMMONW
+270700        88  W-NO-ERR                VALUE 0.                      WCOMMONW
+270800        88  W-ERRORI-FORMALI        VALUE 9999.                   WCOMMONW
+270900     25   W-WIND-EN                 PIC S9(4) COMP-5.             WCOMMONW
+271000     25   FILLER REDEFINES W-WIND-EN.                             WCOMMONW
+271100      30   W-FILLER                 PIC X.                        WCOMMONW
+271200      30   W-WINDOW-ENH             PIC X.                        WCOMMONW
+271300     25   W-MULTIUSAGE              PIC S9(4) COMP-5.             WCOMMONW
+271400     25   W-LABEL-OPTION            PIC S9(4) COMP-5.             WCOMMONW
+271500     25   W-NOME-CFORM              PIC X(15).                    WCOMMONW
+271600     25   W-FILLER                  PIC X.                        WCOMMONW
+271700     25   W-NOME-NFORM              PIC X(15).                    WCOMMONW
+271800     25   W-FILLER                  PIC X.                        WCOMMONW
+271900     25   W-FLAG-REPEAT             PIC S9(4) COMP-5.             WCOMMONW
+272000        88  W-NORMAL                VALUE 0.                      WCOMMONW
+272100        88  W-REPEAT                VALUE 1.                      WCOMMONW
+272200        88  W-V-REPEAT-APP          VALUE 2.                      WCOMMONW
+272300     25   W-FLAG-FREEZE             PIC S9(4) COMP-5.             WCOMMONW
+
+272500        88  W-CLEAR                 VALUE 0.                      WCOMMONW
+272600        88  W-APP-NEXT              VALUE 1.                      WCOMMONW
+272700        88  W-FREEZE-APP            VALUE 2.                      WCOMMONW
+272800     25   W-NR-RIGHE-CFORM          PIC S9(4) COMP-5.             WCOMMONW
+272900     25   W-LL-BUFFER               PIC S9(4) COMP-5.             WCOMMONW
+273000     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+273100     25   W-LOOK-AHEAD              PIC S9(4) COMP-5.             WCOMMONW
+273200     25   W-DELETE-FLAG             PIC S9(4) COMP-5.             WCOMMONW
+273300     25   W-SHOWCONTROL             PIC S9(4) COMP-5.             WCOMMONW
+273400        88  W-DFORM-BIT15           VALUE 1, 129.                 WCOMMONW
+273500        88  W-DDATI-BIT14           VALUE 2, 130.                 WCOMMONW
+273600        88  W-DWIND-BIT13           VALUE 4, 132.                 WCOMMONW
+273700     25   W-FILLER                  PIC S9(4) COMP-5.             WCOMMONW
+273800     25   W-PRINTFILE-NUM           PIC S9(4) COMP-5.             WCOMMONW
+273900     25   W-FILERRNUM               PIC S9(4) COMP-5.             WCOMMONW
+274000     25   W-ERRFILNUM               PIC S9(4) COMP-5.             WCOMMONW
+274100     25   W-FORM-STORE-SIZE         PIC S9(4) COMP-5.             WCOMMONW
+274200     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+274300     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+274400     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+274500     25   W-NUM-RECS                PIC S9(9) COMP-5.             WCOMMONW
+274600     25   W-RECNUM                  PIC S9(9) COMP-5.             WCOMMONW
+274700     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+274800     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+274900     25   W-TERMFILENUM             PIC S9(4) COMP-5.             WCOMMONW
+275000     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+275100     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+275200     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+275300     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+275400     25   FILLER                    PIC S9(4) COMP-5.             WCOMMONW
+275500     25   W-RETRIES                 PIC S9(4) COMP-5.             WCOMMONW
+275600     25   W-OPTIONS                 PIC S9(4) COMP-5.             WCOMMONW
+275700     25   W-ENVIRON                 PIC S9(4) COMP-5.             WCOMMONW
+275800     25   W-USER-TIME               PIC S9(4) COMP-5.             WCOMMONW
+275900     25   W-TERM-IDENTIFIER         PIC S9(4) COMP-5.             WCOMMONW
+276000          88 W-TERM-2624            VALUE 9, 13.                  WCOMMONW
+276100     25   W-LAB-INFO                PIC S9(4) COMP-5.             WCOMMONW
+276200*                                                                 WCOMMONW
+276300    20   W-NOME-FORMSFILE           PIC X(20).                    WCOMMONW
+276400    20   W-NOME-TERMINALE           PIC X(10).                    WCOMMONW
+276500    20   W-NOME-FORM-TEST           PIC X(14).                    WCOMMONW
+276600    20   W-NOME-FORM-DETT           PIC X(14).                    WCOMMONW
+276700    20   W-LL-FIELD                 PIC S9(4) COMP-5.             WCOMMONW
+276800    20   W-FLAGS-STD.                                             WCOMMONW
+276900     25   W-FLAG-ERRORI-STD         PIC S9(4) COMP.               WCOMMONW
+277000        88 W-NO-ERRORI              VALUE 0.                      WCOMMONW
+277100        88 W-ERR-TESTATA            VALUE 1.                      WCOMMONW
+277200        88 W-ERR-DETTAGLIO          VALUE 2.                      WCOMMONW
+277300     25  W-FLAG-COMANDO             PIC S9(4) COMP-5.             WCOMMONW
+277400        88 W-NO-COMANDO             VALUE 0.                      WCOMMONW
+277500        88 W-COMANDO-OK             VALUE 1.                      WCOMMONW
+277600        88 W-COMANDO-NO-OK          VALUE -1.                     WCOMMONW
+277700     25  W-FLAG-RICERCA             PIC S9(4) COMP-5.             WCOMMONW
+277800    20   W-NR-FIELD                 PIC S9(4) COMP-5.             WCOMMONW
+277900    20   W-LL-FIELD-MOSSO           PIC S9(4) COMP-5.             WCOMMONW
+278000    20   W-NR-PROX-FIELD            PIC S9(4) COMP-5.             WCOMMONW
+278100    20   W-PRINT-C                  PIC S9(4) COMP-5.             WCOMMONW
+278200    20   W-PAGE-C                   PIC S9(4) COMP-5.             WCOMMONW
+
+278400*                                                                 WCOMMONW
+278500    20   W-DATI-WINDOW.                                           WCOMMONW
+278600     25   W-LL-MAX-WINDOW           PIC S9(4) COMP-5.             WCOMMONW
+278700     25   W-LL-WINDOW               PIC S9(4) COMP-5.             WCOMMONW
+278800     25   W-MESS-X-WINDOW.                                        WCOMMONW
+278900      30   W-FIL-WINDOW             PIC X(54).                    WCOMMONW
+279000      30   W-RESTO-WINDOW           PIC X(24).                    WCOMMONW
+279100*                                                                 WCOMMONW
+279200    20   W-CAMPO-ERR.                                             WCOMMONW
+279300     25   W-FIL-ERR                 PIC X.                        WCOMMONW
+279400     25   W-NUM-ERR                 PIC Z(15)9.                   WCOMMONW
+279500     25   W-NUM-ERR-X REDEFINES W-NUM-ERR PIC X(16).              WCOMMONW
+279600     25   W-FILLER                  PIC X.                        WCOMMONW
+279700    20   W-LL-CAMPO-ERR             PIC S9(4) COMP.               WCOMMONW
+279800    20   W-LL-CAMPO-ERR-2           PIC S9(4) COMP.               WCOMMONW
+279900*                                                                 WCOMMONW
+280000    20   W-CAMPI-FLAG-STD.                                        WCOMMONW
+280100     25   W-FLAG-FINISH-TEST        PIC S9(4) COMP.               WCOMMONW
+280200     25   W-FLAG-FINISH-DETT        PIC S9(4) COMP.               WCOMMONW
+280300          88 W-FINISH-DETT          VALUE 1, 3.                   WCOMMONW
+280400          88 W-DETT-CIECO           VALUE 2, 3.                   WCOMMONW
+280500     25   W-NUMERO-FORMS            PIC S9(4) COMP.               WCOMMONW
+280600     25   W-FLAG-LOOP-TEST          PIC S9(4) COMP.               WCOMMONW
+280700     25   W-FLAG-TIPO-AGG           PIC S9(4) COMP.               WCOMMONW
+280800        88  W-AGG-FINALE            VALUE 1.                      WCOMMONW
+280900        88  W-AGG-PER-PAG           VALUE 2.                      WCOMMONW
+281000*                                                                 WCOMMONW
+281100    20   W-FLAG-CHIUDI-TEST             PIC S9(4)  COMP.          WCOMMONW
+281200     88   W-FINE-TESTATA              VALUE 1.                    WCOMMONW
+281300   20   W-FLAG-CHIUDI-DETT          PIC  S9(4)  COMP.             WCOMMONW
+281400     88   W-FINE-DETTAGLIO          VALUE 1.                      WCOMMONW
+281500   20  W-LL-DISPLAY               PIC S9(4) COMP.                 WCOMMONW
+281600   20  W-CTL-DISPLAY              PIC S9(4) COMP.                 WCOMMONW
+281700     20   W-CAMPO-SIGLA.                                          WCOMMONW
+281800      30   W-PAR-TESTP.                                           WCOMMONW
+281900      35   W-LL-MAX-SIGLA           PIC S9(4) COMP.               WCOMMONW
+282000      35   W-LL-SIGLA               PIC S9(4) COMP.               WCOMMONW
+282100      30   W-SIGLA-OUT.                                           WCOMMONW
+282200       35   W-POS-RC                PIC X(9).                     WCOMMONW
+282300       35   FILLER                  PIC XX.                       WCOMMONW
+282400       35   W-SIGLA-AZ              PIC X(8).                     WCOMMONW
+282500       35   FILLER                  PIC XX.                       WCOMMONW
+282600      30  FILLER REDEFINES W-SIGLA-OUT.                           WCOMMONW
+282700*      35  FILLER                   PIC X(20).                    WCOMMONW
+282800    35   W-CAMPO-COMANDO.                                         WCOMMONW
+282900     45   W-CAMPO-PUNTO             PIC X.                        WCOMMONW
+283000     45   W-FILLER                  PIC X.                        WCOMMONW
+283100          88 W-PAGINAZ              VALUE "P".                    WCOMMONW
+283200     45   W-FIL-COM-SPACE.                                        WCOMMONW
+283300      47  W-COMAND-SPACE-1          PIC X.                        WCOMMONW
+283400          88 W-P-1-9                VALUE "1" THRU "9".           WCOMMONW
+283500      47  W-COMAND-SPACE-2          PIC X.                        WCOMMONW
+283600          88 W-P-10-99              VALUE "0" THRU "9".           WCOMMONW
+283700     20   FILLER                    PIC X.                        WCOMMONW
+283800     20   W-PAR-SOPTV.                                            WCOMMONW
+283900      25   W-FUNZ-SOPTV             PIC S9(4) COMP.               WCOMMONW
+284000      25   W-STATO-SOPTV            PIC S9(4) COMP.               WCOMMONW
+284100      25   W-TIPO-SOPTV             PIC S9(4) COMP.               WCOMMONW
+
+284300      25   FILLER                   PIC X.                        WCOMMONW
+284400      25   W-RIGA-V                 PIC 99.                       WCOMMONW
+284500      25   FILLER                   PIC X.                        WCOMMONW
+284600      25   W-COLONNA-V              PIC 99.                       WCOMMONW
+284700*                                                                 WCOMMONW
+284800   15   W-MESSAGGI-COMANDO.                                       WCOMMONW
+284900    20   W-ULT-MESS-COMANDO         PIC X(4).                     WCOMMONW
+285000        88  W-CHIUDI-SOTTOSISTEMA   VALUE  ".CS ".                WCOMMONW
+285100        88  W-CHIUDI-FUNZIONE       VALUE  ".CF ".                WCOMMONW
+285200        88  W-CHIUDI-OPERAZIONE     VALUE  ".CO ".                WCOMMONW
+285300        88  W-ANNULLA-1               VALUE  ".A  ".              WCOMMONW
+285400        88  W-PROSEGUI-1            VALUE  ".P  ".                WCOMMONW
+285500        88  W-VARIA                 VALUE  ".V  ".                WCOMMONW
+285600        88  W-PAG-PRECEDENTE        VALUE  ".PP ".                WCOMMONW
+285700        88  W-PAG-SEGUENTE          VALUE  ".PS ".                WCOMMONW
+285800         88 W-INSERISCI             VALUE  ".I  ".                WCOMMONW
+285900         88 W-ANNULLA-RIGA          VALUE  ".AR ".                WCOMMONW
+286000         88 W-STAMPA                VALUE ".S  ".                 WCOMMONW
+286100    20 FILLER REDEFINES W-ULT-MESS-COMANDO.                       WCOMMONW
+286200     25 W-ULT-MESS-1                PIC XX.                       WCOMMONW
+286300      88 W-CHIUDI                   VALUE ".C".                   WCOMMONW
+286400      88 W-ANNULLA                  VALUE ".A".                   WCOMMONW
+286500      88 W-PROSEGUI                 VALUE ".P".                   WCOMMONW
+286600     25 W-NR-PAGINA-10-99           PIC 99.                       WCOMMONW
+286700     25 FILLER REDEFINES W-NR-PAGINA-10-99.                       WCOMMONW
+286800      30 W-NR-PAGINA-1-9            PIC 9.                        WCOMMONW
+286900      30 FILLER                     PIC X.                        WCOMMONW
+287000    20 FILLER REDEFINES W-ULT-MESS-COMANDO.                       WCOMMONW
+287100     25 W-ULT-MESS-2                PIC X.                        WCOMMONW
+287200      88 W-COMANDO                  VALUE ".".                    WCOMMONW
+287300     25 FILLER                      PIC X.                        WCOMMONW
+287400     25 FILLER                      PIC X.                        WCOMMONW
+287500       88 W-PAGINA-1-9              VALUE "1" THRU "9".           WCOMMONW
+287600     25 FILLER                      PIC X.                        WCOMMONW
+287700      88 W-PAGINA-10-99             VALUE "0" THRU "9".           WCOMMONW
+287800    20   W-ZONA-MESSAGGI-FISSI.                                   WCOMMONW
+287900      25 W-ZONA-MESSAGGI-PUNTO.                                   WCOMMONW
+288000       30 W-NR-MESS-PUNTO           PIC S9(4)  COMP.              WCOMMONW
+288100      30  W-PUNTO-CS.                                             WCOMMONW
+288200       35  W-PUNTO                  PIC X.                        WCOMMONW
+288300       35  FILLER                   PIC XXX.                      WCOMMONW
+288400      30  W-PUNTO-CF                PIC X(4).                     WCOMMONW
+288500      30  W-PUNTO-CO                PIC X(4).                     WCOMMONW
+288600      30  W-PUNTO-A                 PIC X(4).                     WCOMMONW
+288700      30  W-PUNTO-P                 PIC X(4).                     WCOMMONW
+288800      30  W-PUNTO-V                 PIC X(4).                     WCOMMONW
+288900      30  W-PUNTO-PP                PIC X(4).                     WCOMMONW
+289000      30  W-PUNTO-PS                PIC X(4).                     WCOMMONW
+289100      30  W-PUNTO-I                 PIC X(4).                     WCOMMONW
+289200      30  W-PUNTO-AR                PIC X(4).                     WCOMMONW
+289300    25 FILLER REDEFINES W-ZONA-MESSAGGI-PUNTO.                    WCOMMONW
+289400     30 FILLER                      PIC XX.                       WCOMMONW
+289500     30   W-MESS-FISSO    PIC X(4) OCCURS 10                      WCOMMONW
+289600                            INDEXED BY  I-W-MESS-FISSO.           WCOMMONW
+289700*                                                                 WCOMMONW
+289800    15  W-FLAG-LAVORO               PIC S9(4)  COMP.              WCOMMONW
+289900     88  W-FINE-LAVORO              VALUE 1.                      WCOMMONW
+290000     88  W-LAVORO-CONTINUO          VALUE 0.                      WCOMMONW
+
+290200   15   W-DATI-GENERALI.                                          WCOMMONW
+290300    20   W-SIGLA-TERMINALE          PIC X(4).                     WCOMMONW
+290400    20   W-SIGLA-OUT-ASSOCIATO.                                   WCOMMONW
+290500      25    W-TIPO-TER       PIC XX.                              WCOMMONW
+290600      25    W-NR-OUT-ASSOCIATO    PIC XX.                         WCOMMONW
+290700    20   W-TIPO-ASSOCIAZIONE        PIC XX.                       WCOMMONW
+290800    20   W-INDICI-W-COMMON.                                       WCOMMONW
+290900     25   W-INDICE-1                PIC S9(4) COMP.               WCOMMONW
+291000     25   W-INDICE-2                PIC S9(4) COMP.               WCOMMONW
+291100     25   W-INDICE-3                PIC S9(4) COMP.               WCOMMONW
+291200     25   W-INDICE-4                PIC S9(4) COMP.               WCOMMONW
+291300     25   W-INDICE-5                PIC S9(4) COMP.               WCOMMONW
+291400     25   W-INDICE-6                PIC S9(4) COMP.               WCOMMONW
+291500     25   W-INDICE-7                PIC S9(4) COMP.               WCOMMONW
+291600     25   W-INDICE-8                PIC S9(4) COMP.               WCOMMONW
+291700*           USATO COME FLAG PER ROUTINES DEL E IMAGE              WCOMMONW
+291800    20   W-INDICI-W-COMMON-RID REDEFINES W-INDICI-W-COMMON.       WCOMMONW
+291900     25   W-INDICE                  PIC S9(4) COMP OCCURS 8       WCOMMONW
+292000                                    INDEXED BY I-W-INDICE.        WCOMMONW
+292100    20   W-SIGLA-UTENTE             PIC X(8).                     WCOMMONW
+292200    20   W-DATA-DEL-GIORNO.                                       WCOMMONW
+292300     25   W-FORMATO-INTERNO         PIC 9(8) COMP.                WCOMMONW
+292400     25   W-FORMATO-ESTERNO-1       PIC X(8).                     WCOMMONW
+292500     25   W-FORMATO-GG-MM-AA REDEFINES W-FORMATO-ESTERNO-1        WCOMMONW
+292600                                    PIC X(8).                     WCOMMONW
+292700     25   W-FORMATO-ESTERNO-2       PIC X(12).                    WCOMMONW
+292800     25 W-FORMATO-GG-MMM-AAAA REDEFINES W-FORMATO-ESTERNO-2       WCOMMONW
+292900                                    PIC X(12).                    WCOMMONW
+293000     25 W-FORMATO-GGMMAA.                                         WCOMMONW
+293100       30  W-GG           PIC 99.                                 WCOMMONW
+293200       30 W-MM            PIC 99.                                 WCOMMONW
+293300       30 W-AA            PIC 99.                                 WCOMMONW
+293400    20   W-PARAMETRI-UTE.                                         WCOMMONW
+293500     25   W-CODICE-FISCALE          PIC X(16).                    WCOMMONW
+293600     25   W-CONTI-BASE.                                           WCOMMONW
+293700      30   W-CLIENTI-ITA            PIC 9(4) COMP.                WCOMMONW
+293800      30   W-CLIENTI-EXP            PIC 9(4) COMP.                WCOMMONW
+293900      30   W-FORNITORI              PIC 9(4) COMP.                WCOMMONW
+294000      30   W-AGENTI-ITA             PIC 9(4) COMP.                WCOMMONW
+294100      30   W-AGENTI-EXP             PIC 9(4) COMP.                WCOMMONW
+294200      30   W-PORTAF-ITA             PIC 9(4) COMP.                WCOMMONW
+294300      30   W-PORTAF-EXP             PIC 9(4) COMP.                WCOMMONW
+294400      30   W-I-V-A                  PIC 9(4) COMP.                WCOMMONW
+294500      30   W-RICAVI-ITA-INV         PIC 9(4) COMP.                WCOMMONW
+294600      30   W-RICAVI-ITA-PE          PIC S9(4) COMP.               WCOMMONW
+294700      30   W-RICAVI-EXP-INV         PIC S9(4) COMP.               WCOMMONW
+294800      30   W-RICAVI-EXP-PE          PIC S9(4) COMP.               WCOMMONW
+294900      30   W-RICAVI-MP              PIC 9(4) COMP.                WCOMMONW
+295000      30   W-TRASPORTI              PIC 9(4) COMP.                WCOMMONW
+295100      30   W-IMBALLI                PIC 9(4) COMP.                WCOMMONW
+295200      30   W-SCONTI                 PIC 9(4) COMP.                WCOMMONW
+295300      30   W-BANCHE                 PIC 9(4) COMP.                WCOMMONW
+295400      30   W-DEBIT-DIV              PIC 9(4) COMP.                WCOMMONW
+295500      30   W-CREDIT-DIV             PIC 9(4) COMP.                WCOMMONW
+295600      30   W-EFFETTI-SCONTO         PIC 9(4) COMP.                WCOMMONW
+295700      30   W-EFFETTI-SBF            PIC 9(4) COMP.                WCOMMONW
+295800      30   W-EFFETTI-DOPO-INCASSO   PIC 9(4) COMP.                WCOMMONW
+295900      30   W-SPESE-VARIE-BOLLI      PIC 9(4) COMP.                WCOMMONW
+
+296100      30   W-RICAVI-CAUZ            PIC 9(4) COMP.                WCOMMONW
+296200      30   W-COSTI                  PIC 9(4) COMP.                WCOMMONW
+296300      30   W-FORN-ANTICIPI          PIC 9(4) COMP.                WCOMMONW
+296400      30   W-CLIENTI-ANTICIPI       PIC 9(4) COMP.                WCOMMONW
+296500      30   W-CONTO-RAG-1            PIC 9(4) COMP.                WCOMMONW
+296600      30   W-CONTO-RAG-2            PIC 9(4) COMP.                WCOMMONW
+296700      30   W-PERDITE-PROFITTI       PIC 9(4) COMP.                WCOMMONW
+296800      30   W-BILANCIO-CHIUSURA      PIC 9(4) COMP.                WCOMMONW
+296900      30   W-BILANCIO-APERTURA      PIC 9(4) COMP.                WCOMMONW
+297000     25   W-CONTI-BASE-RID REDEFINES W-CONTI-BASE.                WCOMMONW
+297100      30   W-CONTO-BASE             PIC 9(4) COMP OCCURS 32       WCOMMONW
+297200                                    INDEXED BY I-W-CONTO-BASE.    WCOMMONW
+297300     25   W-TIPO-LANCIO             PIC S9(4) COMP.               WCOMMONW
+297400     25   W-NUM-TERM                PIC  9(4) COMP.               WCOMMONW
+297500     25   W-UTENTE                  PIC X(8).                     WCOMMONW
+297600     25   W-GRUPPO                  PIC X(8).                     WCOMMONW
+297700     25   W-ACCOUNT                 PIC X(8).                     WCOMMONW
+297800     25   W-IND-REC-PARAM           PIC S9(9) COMP.               WCOMMONW
+297900*conv                                                             WCOMMONW
+298000* directory di lavoro                                             WCOMMONW
+298100     25 AREE-VARIE-MENUTREE.                                      WCOMMONW
+298200       30 W-DIRECTORY               PIC X(60).                    WCOMMONW
+298300*conv-end                                                         WCOMMONW
+298400     25   W-PARAMETRI-FUNZIONE      PIC X(144).                   WCOMMONW
+298500     25   W-PAR-FUNZ-RID  REDEFINES W-PARAMETRI-FUNZIONE.         WCOMMONW
+298600      30   W-FLAGS.                                               WCOMMONW
+298700       35   W-FLAG-1                PIC X.                        WCOMMONW
+298800       35   W-FLAG-2                PIC X.                        WCOMMONW
+298900       35   W-FLAG-3                PIC X.                        WCOMMONW
+299000       35   W-FLAG-4                PIC X.                        WCOMMONW
+299100       35   W-FLAG-5                PIC X.                        WCOMMONW
+299200       35   W-FLAG-6                PIC X.                        WCOMMONW
+299300       35   W-FLAG-7                PIC X.                        WCOMMONW
+299400       35   W-FLAG-8                PIC X.                        WCOMMONW
+299500*                                                                 WCOMMONW
+299600      30   FILLER                   PIC X(136).                   WCOMMONW
+299700*                                                                 WCOMMONW
+299800*                                                                 WCOMMONW
+299900*                                                                 WCOMMONW
+300000*CONTROL LIST                                                     WCOMMONW
+300100*
+300200**** Start SQL Preprocessor ****
+300300*EXEC SQL INCLUDE SQLCA END-EXEC.
+300400**** Start Inserted Statements ****
+
+300600***********************************
+300700 01  SQLCA.
+300800     05  SQLCAID              PIC X(8).
+300900     05  SQLCABC              PIC S9(9) COMP SYNC.
+301000     05  SQLCODE              PIC S9(9) COMP SYNC.
+301100     05  SQLERRM.
+301200         49  SQLERRML         PIC S9(9) COMP SYNC.
+301300         49  SQLERRMC         PIC X(256).
+301400     05  SQLERRP              PIC X(8).
+301500     05  SQLERRD OCCURS 6     PIC S9(9) COMP SYNC.
+301600     05  SQLWARN.
+301700         10  SQLWARN0         PIC X(1).
+301800         10  SQLWARN1         PIC X(1).
+
+302000         10  SQLWARN2         PIC X(1).
+302100         10  SQLWARN3         PIC X(1).
+302200         10  SQLWARN4         PIC X(1).
+302300         10  SQLWARN5         PIC X(1).
+302400         10  SQLWARN6         PIC X(1).
+302500         10  SQLWARN7         PIC X(1).
+302600     05  SQLEXT1              PIC X(4).
+302700     05  SQLEXT2              PIC X(4).
+302800***********************************
+302900**** End SQL Processor   ****
+303000*
+303100 01 SALTO PIC S9(4) COMP.
+303200*
+303300*PAGE
+303400*
+303500 PROCEDURE DIVISION USING W-COMMON SQLCA SALTO.
+303600 INIZIO.
+      *ESTETA*
+           PERFORM CARICA-NTG THRU EX-CARICA-NTG.
+      *ESTETA*
+      *NOGIACREP*
+           OPEN EXTEND FILE-NOGIACREP.
+      *NOGIACREP*
+      *RICMOV*
+           OPEN EXTEND FILE-RICMOV.
+      *RICMOV*
+      *MAXCAPILOG*
+           OPEN EXTEND FILE-MAXCAPI.
+      *MAXCAPILOG*
+      *STORNOLOG*
+           OPEN EXTEND FILE-STORNOLOG.
+      *STORNOLOG*
+      *PENDDATI*
+           OPEN EXTEND FILE-PENDDATI.
+      *PENDDATI*
+      *LOTTRAC*
+           OPEN EXTEND FILE-LOTTRAC.
+      *LOTTRAC*
+      *ERRDBLOG*
+           OPEN EXTEND FILE-ERRDBLOG.
+      *ERRDBLOG*
+      *MODDT*
+           PERFORM CARICA-TAB-MODO-DDT THRU EX-CARICA-TAB-MODO-DDT.
+      *MODDT*
+      *UNIPAR*
+           PERFORM CARICA-PAR-BATCH-UNICODDT THRU
+                EX-CARICA-PAR-BATCH-UNICODDT.
+      *UNIPAR*
+      *CSTMET*
+           PERFORM CARICA-METODO-COSTO THRU EX-CARICA-METODO-COSTO.
+      *CSTMET*
+      *SUPERV*
+           PERFORM CARICA-SUPERVISORI THRU EX-CARICA-SUPERVISORI.
+      *SUPERV*
+303700     MOVE 0 TO USCITA-PROGRAMMA CONT
+303800*T5000*
+303900               USCITA-DEVICE.
+304000*
+304010*MAGVEN*
+304020     PERFORM LEGGI-PARAMDT-MAG THRU EX-LEGGI-PARAMDT-MAG.
+304021*DESTUSC*
+304022     PERFORM LEGGI-PARAMDT-DEST THRU EX-LEGGI-PARAMDT-DEST.
+304023*DESTUSC*
+304100     MOVE W-FORMATO-INTERNO TO AA-MM-GG-DDT.
+304200*T5000*
+304300     PERFORM TRATTA-DEV THRU EX-TRATTA-DEV
+304400            UNTIL DEV-OK.
+304500*
+304600*ASOLOB2C*
+304700     PERFORM S-SET-1 THRU S-SET-1-EX
+304800     PERFORM CARICA-B2C-NO-DT THRU EX-CARICA-B2C-NO-DT.
+304900* NO-DATGE
+305000*     PERFORM S-SET-2 THRU S-SET-2-EX
+305100* NO-DATGE
+305200*ASOLOB2C*
+305300*
+305400          PERFORM TRATTA-IMPEGNATO THRU EX-TRATTA-IMPEGNATO.
+305500     PERFORM TRATTA-NEG THRU EX-TRATTA-NEG
+305600               UNTIL USCITA-PROGRAMMA = 1.
+305700 FINE.
+      *NOGIACREP*
+           CLOSE FILE-NOGIACREP.
+      *NOGIACREP*
+      *RICMOV*
+           CLOSE FILE-RICMOV.
+      *RICMOV*
+      *MAXCAPILOG*
+           CLOSE FILE-MAXCAPI.
+      *MAXCAPILOG*
+      *STORNOLOG*
+           CLOSE FILE-STORNOLOG.
+      *STORNOLOG*
+      *PENDDATI*
+           CLOSE FILE-PENDDATI.
+      *PENDDATI*
+      *LOTTRAC*
+           CLOSE FILE-LOTTRAC.
+      *LOTTRAC*
+      *ERRDBLOG*
+           CLOSE FILE-ERRDBLOG.
+      *ERRDBLOG*
+305800     EXIT PROGRAM.
+305900*
+306000*
+306100*
+306200*T5000*
+306300 TRATTA-DEV.
+306400     MOVE SPACES TO DEV-IN.
+306500     DISPLAY "Disp. USCITA >> " NO ADVANCING.
+306600     ACCEPT DEV-IN.
+306700     MOVE 2 TO QD-LL-A QD-LL-B.
+306800     MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC.
+306900     CANCEL "QDEEDIT"
+307000     CALL "QDEEDIT" USING PARDEED DEV-IN
+307100                          DESTINO-USCITA.
+307150*DESTUSC*
+307160     IF QD-STATO OF PARDEED = 0
+307170        PERFORM RICERCA-DEST-USCITA THRU EX-RICERCA-DEST-USCITA.
+307180*DESTUSC*
+307200     IF QD-STATO OF PARDEED NOT = 0 OR
+307300      (QD-STATO OF PARDEED = 0 AND NOT DEST-USCITA-TROVATA)
+307400       DISPLAY "Dest. USCITA Err. " DEV-IN
+307410       MOVE "Dest. USCITA Err." TO MSG-PANNELLO-ERR
+307420       PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+307600     ELSE
+307700       MOVE 1 TO USCITA-DEVICE.
+
+307900 EX-TRATTA-DEV.
+308000     EXIT.
+308100*
+308200*
+308300      TRATTA-IMPEGNATO.
+308400          MOVE SPACES TO DISIMPEGNA.
+308500          DISPLAY "Si vuole eliminare impegnato ?(SI/NO)"
+308600          ACCEPT DISIMPEGNA.
+308700          IF DISIMPEGNA = "si"
+308800            MOVE "SI" TO DISIMPEGNA
+308900          END-IF
+309000          IF DISIMPEGNA = "no"
+309100            MOVE "NO" TO DISIMPEGNA
+309200          END-IF
+309300          IF DISIMPEGNA NOT = "SI" AND DISIMPEGNA NOT = "NO"
+309400            DISPLAY "Input non valido."
+309410            MOVE "Input non valido." TO MSG-PANNELLO-ERR
+309420            PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+309600          END-IF.
+309700      EX-TRATTA-IMPEGNATO. EXIT.
+309800 TRATTA-NEG.
+309900     MOVE 100 TO IND-RIGA.
+310000     MOVE 0 TO OK-NEG IND-PAG.
+310100     MOVE 0 TO PREZZO-TOT.
+310200     PERFORM VERIF-NEG THRU EX-VERIF-NEG
+310300                UNTIL NEG-OK.
+310400     IF USCITA-PROGRAMMA = 1
+310500        GO TO EX-TRATTA-NEG.
+310600*MAG6/7*
+310700     MOVE SPACE TO MAG-INPUT.
+310800     PERFORM VERIF-MAG THRU EX-VERIF-MAG
+310900         UNTIL MAG-INPUT NUMERIC.
+311000*
+311100*Mag3_V/F*
+311200     MOVE SPACE TO F-V-INPUT.
+311300     PERFORM VERIF-F-V THRU EX-VERIF-F-V
+311400         UNTIL NOT F-V-INPUT = SPACE.
+311500*
+311600*UNICODDT*
+311700*     MOVE 0 TO OK-NEG
+311800*     PERFORM VERIF-AS-SOC-CL
+311900*         THRU EX-VERIF-AS-SOC-CL
+312000*     IF NOT NEG-OK
+312100*       GO TO EX-TRATTA-NEG.
+312200**MAXCA*
+312300*     MOVE SPACE TO MAX-CAPI-INPUT.
+312400*     PERFORM VERIF-MAX-CAPI
+312500*         THRU EX-VERIF-MAX-CAPI
+312600*        UNTIL MAX-CAPI-INPUT NUMERIC.
+312700*
+312800     MOVE 0 TO OK-NEG.
+312900     PERFORM VERIFICA-SOC THRU EX-VERIFICA-SOC
+313000     IF NOT NEG-OK
+313100        GO TO EX-TRATTA-NEG.
+313200     PERFORM CARICA-TAB-UNICO-DDT THRU EX-CARICA-TAB-UNICO-DDT.
+313300     IF QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT = 0
+313400         MOVE 0 TO OK-NEG.
+313500     IF NOT NEG-OK
+313600        GO TO EX-TRATTA-NEG.
+
+313800*UNICODDT*
+313900*
+314000*
+314100*PRODI*
+314200*     IF MAG-STOCK
+314300*        MOVE 0 TO STK-PRIMA-VOLTA
+314400*        PERFORM CARICA-TABELLA THRU EX-CARICA-TABELLA
+314500*     END-IF.
+314600     IF DISIMPEGNA = "SI"
+314700       PERFORM CICLO-DISIMPEGNO THRU EX-CICLO-DISIMPEGNO
+314800     END-IF
+314900     PERFORM INIZIA-TAB-ART THRU EX-INIZIA-TAB-ART.
+315000     PERFORM INIZIA-TAB-SING THRU EX-INIZIA-TAB-SING.
+      *CKPNEG*
+315010     PERFORM VERIFICA-CKP THRU EX-VERIFICA-CKP.
+315020     IF CKP-PRESENTE
+315030        PERFORM RIPRISTINA-CKP THRU EX-RIPRISTINA-CKP
+315040     ELSE
+315050        PERFORM AZZERA-CKP THRU EX-AZZERA-CKP
+315060     END-IF.
+315070     OPEN EXTEND FILE-CKP.
+      *CKPNEG*
+315100     PERFORM TRATTA-OLD-NEW THRU EX-TRATTA-OLD-NEW.
+315200     PERFORM TRATTA-LETTI THRU EX-TRATTA-LETTI.
+      *CKPNEG*
+315210     CLOSE FILE-CKP.
+315220     PERFORM AZZERA-CKP THRU EX-AZZERA-CKP.
+      *CKPNEG*
+315300 EX-TRATTA-NEG.
+315400     EXIT.
+315500*
+315600*UNICODDT*
+315700 VERIFICA-SOC.
+315800     MOVE SPACE TO SOCIETA-INPUT.
+315900     DISPLAY "Soc >> (vuoto = tutti) " NO ADVANCING.
+316000     ACCEPT SOCIETA-INPUT.
+316100     MOVE 1 TO QD-LL-A QD-LL-B.
+316200     MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC.
+316300     CANCEL "QDEEDIT"
+316400     CALL "QDEEDIT" USING PARDEED SOCIETA-INPUT
+316500                            SOCIETA-INPUT-R.
+316600     IF QD-STATO OF PARDEED NOT = 0
+316700       DISPLAY "Soc Err. " SOCIETA-INPUT
+316800       GO TO EX-VERIFICA-SOC.
+316900*
+317000     MOVE 1 TO OK-NEG.
+317100 EX-VERIFICA-SOC. EXIT.
+317200*UNICODDT*
+317300*
+317400*
+317500*UNICODDT*
+317600 CARICA-TAB-UNICO-DDT.
+317700      PERFORM INIT-PAR-TAB-UNICO-DDT THRU
+317800           EX-INIT-PAR-TAB-UNICO-DDT.
+      *MODDT*
+           IF MODO-RAGGR-MEM NOT = SPACE
+               PERFORM CARICA-TAB-UNICO-DDT-AUTO THRU
+                    EX-CARICA-TAB-UNICO-DDT-AUTO
+               GO TO EX-CARICA-TAB-UNICO-DDT.
+      *MODDT*
+      *UNIPAR*
+           IF BATCH-UNICODDT-ATTIVO
+               PERFORM CARICA-TAB-UNICO-DDT-BATCH THRU
+                    EX-CARICA-TAB-UNICO-DDT-BATCH
+               GO TO EX-CARICA-TAB-UNICO-DDT.
+      *UNIPAR*
+317900      MOVE 0 TO SW-FINE-CARICA-TAB.
+318000      PERFORM  UNTIL FINE-CARICA-TAB
+318100          PERFORM VERIFICA-AS THRU EX-VERIFICA-AS
+318200          IF NOT FINE-AS
+318300              PERFORM VERIFICA-CL THRU  EX-VERIFICA-CL
+318400              PERFORM VERIFICA-MAX-CAPI THRU
+318500                   EX-VERIFICA-MAX-CAPI
+318600*              DISPLAY "INSERIMENTO-TAB-UNICO-DDT"
+                      PERFORM INSERISCI-TAB-UNICO-DDT-AS-CL THRU
+                           EX-INSERISCI-TAB-UNICO-DDT-AS-CL
+320800          END-IF
+320900      END-PERFORM.
+321000      display "---------------------------".
+321100      DISPLAY "AS CL MAX-CAPI INSERITI".
+321200      PERFORM MOSTRA-TAB-UNICO-DDT THRU
+321300           EX-MOSTRA-TAB-UNICO-DDT.
+321400      DISPLAY "CORRETTI? 'SI' per proseguire "
+321500              "'NO' per rifare elenco AS CL da capo"
+321600      MOVE "NO" TO SINO.
+321700      ACCEPT SINO.
+321800      IF SINO-NO
+321900          GO TO CARICA-TAB-UNICO-DDT.
+322000      IF XD = "S"
+322100          DISPLAY "sono dopo mostra-tab-unico"
+322200*          display "return per proseguire"
+322300*          accept pro
+322400          .
+322500 EX-CARICA-TAB-UNICO-DDT. EXIT.
+322600*
+322700 INSERISCI-TAB-UNICO-DDT-AS-CL.
+           PERFORM VARYING I-AS FROM 1 BY 1
+               UNTIL I-AS > 20
+               IF AS-IN-R(I-AS) > 0
+                   MOVE AS-IN-R(I-AS)
+                     TO TAB-AS OF DEP-TAB-UNICO-DDT
+                   PERFORM VARYING I-CL FROM 1 BY 1
+                       UNTIL I-CL > 99
+                       IF CL-IN-R(I-CL) > 0
+                            MOVE CL-IN-R(I-CL)
+                              TO TAB-CL OF DEP-TAB-UNICO-DDT
+                            MOVE MAX-CAPI-INPUT-R
+                              TO TAB-MAX-CAPI
+                            MOVE 0 TO TAB-CAPI-LETTI
+                            PERFORM INS-TAB-UNICO-DDT THRU
+                                 EX-INS-TAB-UNICO-DDT
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+       EX-INSERISCI-TAB-UNICO-DDT-AS-CL. EXIT.
+*
+      *MODDT*
+      *     popola TAB-UNICO-DDT senza il dialogo interattivo, secondo
+      *     il modo di raggruppamento del conto (MODO-RAGGR-MEM):
+      *     "1" = un DDT per ogni AS, classe ignorata (tutte confluiscono
+      *     nello stesso DDT dell'AS); "2" = un unico DDT al giorno, AS e
+      *     classe entrambi ignorati
+       CARICA-TAB-UNICO-DDT-AUTO.
+           INITIALIZE ELENCO-AS ELENCO-CL.
+           MOVE 0 TO MAX-CAPI-INPUT-R.
+           IF RAGGR-UN-DDT-GIORNO
+               MOVE MD-CHIAVE-UNICA TO AS-IN-R(1)
+           ELSE
+               MOVE STRINGA-TUTTI-AS TO ELENCO-AS
+           END-IF.
+           MOVE MD-CHIAVE-UNICA TO CL-IN-R(1).
+           PERFORM INSERISCI-TAB-UNICO-DDT-AS-CL THRU
+                EX-INSERISCI-TAB-UNICO-DDT-AS-CL.
+       EX-CARICA-TAB-UNICO-DDT-AUTO. EXIT.
+      *MODDT*
+      *UNIPAR*
+      *     popola TAB-UNICO-DDT senza il dialogo interattivo, per
+      *     l'esecuzione non presidiata (job schedulato): AS, classi e
+      *     MAX-CAPI arrivano dal file UNICODDTPAR letto una volta sola
+      *     a inizio programma (CARICA-PAR-BATCH-UNICODDT) e sono
+      *     applicati a tutti i negozi della sessione, con lo stesso
+      *     significato "tt" = tutti gia' usato a dialogo
+       CARICA-TAB-UNICO-DDT-BATCH.
+           MOVE ELENCO-AS-BATCH TO ELENCO-AS.
+           IF TUTTI-AS-ELENCO
+               MOVE STRINGA-TUTTI-AS TO ELENCO-AS
+           END-IF.
+           MOVE ELENCO-CL-BATCH TO ELENCO-CL.
+           IF TUTTI-CL-ELENCO
+               MOVE SPACES TO ELENCO-CL
+               PERFORM VARYING I-APP FROM 1 BY 1
+                   UNTIL I-APP > 99
+                   MOVE I-APP TO CL-IN-R(I-APP)
+               END-PERFORM
+           END-IF.
+           MOVE MAX-CAPI-BATCH TO MAX-CAPI-INPUT-R.
+           PERFORM INSERISCI-TAB-UNICO-DDT-AS-CL THRU
+                EX-INSERISCI-TAB-UNICO-DDT-AS-CL.
+       EX-CARICA-TAB-UNICO-DDT-BATCH. EXIT.
+      *UNIPAR*
+322800*
+322800 VERIFICA-AS.
+322900*     DISPLAY "VERIFICA-AS".
+323000     DISPLAY "AS >> (tt=tutti) (elenco separato da ,) (CHIUDI)".
+323100*
+323200     MOVE SPACES TO ELENCO-AS.
+323300     ACCEPT ELENCO-AS
+323400     IF FINE-AS
+323500         MOVE 1 TO SW-FINE-CARICA-TAB
+323600         GO TO EX-VERIFICA-AS.
+323700*ASZERO*
+323800     IF TUTTI-AS-ELENCO
+323900         DISPLAY "Tratto tutti gli AS"
+324000         MOVE STRINGA-TUTTI-AS TO ELENCO-AS
+324100     ELSE
+324200         MOVE 0 TO SW-AS-ERR
+324300         PERFORM VARYING I-AS FROM 1 BY 1
+324400           UNTIL I-AS > 10
+324500           OR AS-ERR
+324600              MOVE 2 TO QD-LL-A QD-LL-B
+324700              MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC
+324800              CANCEL "QDEEDIT"
+324900              CALL "QDEEDIT" USING PARDEED AS-IN(I-AS)
+325000                                          AS-IN-R(I-AS)
+325100              IF (QD-STATO OF PARDEED NOT = 0)
+325200*             OR (AS-IN-R(I-AS) = 0)
+325300                 DISPLAY "AS Err. " AS-IN(I-AS)
+325400                 MOVE 1 TO SW-AS-ERR
+
+325600                 GO TO VERIFICA-AS
+325700              END-IF
+325800          END-PERFORM.
+325900*     DISPLAY "EX-VERIFICA-AS " ELENCO-AS.
+326000 EX-VERIFICA-AS. EXIT.
+326100*
+326200*
+326300 VERIFICA-CL.
+326400*      DISPLAY "VERIFICA-CL".
+326500      MOVE SPACES TO ELENCO-CL.
+326600      DISPLAY "CL >> (elenco separato da ,)".
+326700      ACCEPT ELENCO-CL.
+326800     IF TUTTI-CL-ELENCO
+326900         DISPLAY "Tratto tutti le CL"
+327000         MOVE SPACES TO ELENCO-CL
+327100         PERFORM VARYING I-APP FROM 1 BY 1 UNTIL I-APP > 99
+327200              MOVE I-APP TO CL-IN-R(I-APP)
+327300         END-PERFORM
+327400     ELSE
+327500         MOVE 0 TO SW-CL-ERR
+327600         PERFORM VARYING I-CL FROM 1 BY 1
+327700           UNTIL I-CL > 10 OR CL-ERR
+327800            MOVE 2 TO QD-LL-A QD-LL-B
+327900            MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC
+328000            CANCEL "QDEEDIT"
+328100            CALL "QDEEDIT" USING PARDEED CL-IN(I-CL)
+328200                                       CL-IN-R(I-CL)
+328300            IF QD-STATO OF PARDEED NOT = 0
+328400*            OR (QD-STATO OF PARDEED = 0 AND CL-IN(I-CL)  = 0)
+328500                DISPLAY "Cl Err. " CL-IN(I-CL)
+328600                MOVE 1 TO SW-CL-ERR
+328700            END-IF
+328800          END-PERFORM
+328900          IF CL-ERR
+329000              GO TO VERIFICA-CL.
+329100*      DISPLAY "EX-VERIFICA-CL " ELENCO-CL.
+329200 EX-VERIFICA-CL. EXIT.
+329300**MAXCA*
+329400  VERIFICA-MAX-CAPI.
+329500*      DISPLAY "VERIFICA-MAX-CAPI".
+329600      DISPLAY "MaxCapi >> (vuoto = tutti) " NO ADVANCING.
+329700      ACCEPT MAX-CAPI-INPUT.
+329800      MOVE 6 TO QD-LL-A QD-LL-B.
+329900      MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC.
+330000      CANCEL "QDEEDIT"
+330100      CALL "QDEEDIT" USING PARDEED MAX-CAPI-INPUT
+330200                             MAX-CAPI-INPUT-R.
+330300      IF QD-STATO OF PARDEED NOT = 0
+330400        DISPLAY "MaxCapi Err. "
+330500        GO TO VERIFICA-MAX-CAPI.
+330600*       MOVE SPACE TO MAX-CAPI-INPUT.
+330700*      DISPLAY "EX-VERIFICA-MAX-CAPI " MAX-CAPI-INPUT-R.
+330800  EX-VERIFICA-MAX-CAPI.
+330900      EXIT.
+331000*UNICODDT*
+331100*UNICODDT*   TOLTO PER CARICARE TAB-UNICO-DDT
+331200* VERIF-AS-SOC-CL.
+331300*     MOVE SPACE TO AS-INPUT.
+
+331500**ASZERO*
+331600**     DISPLAY "AS >> (vuoto = tutti) " NO ADVANCING.
+331700*     DISPLAY "AS >> (tt = tutti) " NO ADVANCING.
+331800**
+331900*     ACCEPT AS-INPUT.
+332000**ASZERO*
+332100*     IF TUTTI-AS
+332200*        DISPLAY "Tratto tutti gli AS"
+332300*     ELSE
+332400**
+332500*        MOVE 2 TO QD-LL-A QD-LL-B
+332600*        MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC
+332700*        CANCEL "QDEEDIT"
+332800*        CALL "QDEEDIT" USING PARDEED AS-INPUT
+332900*                               AS-INPUT-R
+333000*        IF (QD-STATO OF PARDEED NOT = 0)
+333100**ASZERO*
+333200*           OR (AS-INPUT-R = 0)
+333300**
+333400**     OR
+333500**      (QD-STATO OF PARDEED = 0 AND S-INPUT-R NOT = 2 AND
+333600**             S-INPUT-R NOT = 4)
+333700*          DISPLAY "AS Err. " AS-INPUT
+333800*          GO TO EX-VERIF-AS-SOC-CL
+333900*     END-IF.
+334000**
+334100*     MOVE SPACE TO SOCIETA-INPUT.
+334200*     DISPLAY "Soc >> (vuoto = tutti) " NO ADVANCING.
+334300*     ACCEPT SOCIETA-INPUT.
+334400*     MOVE 1 TO QD-LL-A QD-LL-B.
+334500*     MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC.
+334600*     CANCEL "QDEEDIT"
+334700*     CALL "QDEEDIT" USING PARDEED SOCIETA-INPUT
+334800*                            SOCIETA-INPUT-R.
+334900*     IF QD-STATO OF PARDEED NOT = 0
+335000*       DISPLAY "Soc Err. " SOCIETA-INPUT
+335100*       GO TO EX-VERIF-AS-SOC-CL.
+335200**
+335300*     MOVE SPACE TO CLASSE-INPUT.
+335400*     DISPLAY "Cl >> " NO ADVANCING.
+335500*     ACCEPT CLASSE-INPUT.
+335600*     MOVE 2 TO QD-LL-A QD-LL-B.
+335700*     MOVE 0 TO QD-STATO OF PARDEED QD-NR-DEC.
+335800*     CANCEL "QDEEDIT"
+335900*     CALL "QDEEDIT" USING PARDEED CLASSE-INPUT
+336000*                            CLASSE-INPUT-R.
+336100*     IF QD-STATO OF PARDEED NOT = 0  OR
+336200*      (QD-STATO OF PARDEED = 0 AND CLASSE-INPUT-R  = 0)
+336300*       DISPLAY "Cl Err. " CLASSE-INPUT
+336400*       GO TO EX-VERIF-AS-SOC-CL.
+336500**
+336600*     MOVE 1 TO OK-NEG.
+336700* EX-VERIF-AS-SOC-CL.
+336800*     EXIT.
+336900*UNICODDT*
+337000   CALL-DISIMPEGNA-MAG.
+337100       CALL "PYTHON" USING "disimpegna_capi"
+337200                          "elimina_impegnati"
+
+337400                           PY-INPUT-REC-DISIMPEGNA
+337500                           PY-OUTPUT-DISIMPEGNO.
+337600   EX-CALL-DISIMPEGNA-MAG. EXIT.
+337700*
+337800*
+337900 INIZIA-TAB-ART.
+338000     MOVE 0 TO QT-STATO OF PARTAB-ART
+338100               QT-NUM-ELEM-EFF OF PARTAB-ART
+338200               QT-INDEX-ELEM OF PARTAB-ART.
+338300     MOVE NUM-ELEM-MAX-ART TO QT-NUM-ELEM-MAX OF PARTAB-ART.
+338400     MOVE "K1" TO QT-FUNZIONE OF PARTAB-ART.
+338500*VACO*
+338600**BUDA*
+338700*     MOVE 75 TO QT-LL-ELEM OF PARTAB-ART.
+338800*     MOVE 79 TO QT-LL-ELEM OF PARTAB-ART.
+338900      COMPUTE QT-LL-ELEM OF PARTAB-ART =
+339000               FUNCTION LENGTH(ART-TAB-LETTI (1)).
+339100*VACO*
+339200     MOVE 1 TO QT-ADDR-KEY OF PARTAB-ART.
+339300     MOVE 8 TO QT-LL-KEY OF PARTAB-ART.
+339400 EX-INIZIA-TAB-ART.
+339500     EXIT.
+339600*
+339700*
+339800 INIZIA-TAB-SING.
+339900     MOVE 0 TO QT-STATO OF PARTAB-SING
+340000               QT-NUM-ELEM-EFF OF PARTAB-SING
+340100               QT-INDEX-ELEM OF PARTAB-SING.
+340200     MOVE 9999 TO QT-NUM-ELEM-MAX OF PARTAB-SING.
+340300     MOVE "K1" TO QT-FUNZIONE OF PARTAB-SING.
+340400*MOVSKU
+340500*     MOVE 23 TO QT-LL-ELEM OF PARTAB-SING.
+340600     MOVE 36 TO QT-LL-ELEM OF PARTAB-SING.
+340700     MOVE 1 TO QT-ADDR-KEY OF PARTAB-SING.
+340800     MOVE 10 TO QT-LL-KEY OF PARTAB-SING.
+340900 EX-INIZIA-TAB-SING.
+341000     EXIT.
+341100*
+      *CKPNEG*
+341110 VERIFICA-CKP.
+341120     MOVE 0 TO OK-CKP-PRESENTE.
+341130     MOVE 0 TO OK-FINE-CKP.
+341140     OPEN INPUT FILE-CKP.
+341150     IF CKP-APERTO
+341160        READ FILE-CKP
+341170           AT END MOVE 1 TO OK-FINE-CKP
+341180        END-READ
+341190        IF NOT LETT-FINE-CKP
+341200           MOVE 1 TO OK-CKP-PRESENTE
+341210        END-IF
+341220        CLOSE FILE-CKP
+341230     END-IF.
+341240     IF CKP-PRESENTE
+341250        DISPLAY " "
+341260        DISPLAY "Trovata una lettura capi interrotta."
+341270        DISPLAY "Si vuole RIPRENDERE dal punto di "
+341280            "interruzione ? (SI/NO)"
+341290        MOVE SPACES TO CONFERMA-RIPRISTINO
+341300        ACCEPT CONFERMA-RIPRISTINO
+341310        IF CONFERMA-RIPRISTINO = "si"
+341320           MOVE "SI" TO CONFERMA-RIPRISTINO
+341330        END-IF
+341340        IF CONFERMA-RIPRISTINO NOT = "SI"
+341350           MOVE 0 TO OK-CKP-PRESENTE
+341360        END-IF
+341370     END-IF.
+341380 EX-VERIFICA-CKP.
+341390     EXIT.
+341400*
+341410 RIPRISTINA-CKP.
+341420     MOVE 0 TO IND-CAPI-LETTI.
+341430     MOVE 0 TO PREZZO-TOT.
+341440     MOVE 0 TO OK-FINE-CKP.
+341450     OPEN INPUT FILE-CKP.
+341460     PERFORM LEGGI-REC-CKP THRU EX-LEGGI-REC-CKP
+341470         UNTIL LETT-FINE-CKP.
+341480     CLOSE FILE-CKP.
+341490     DISPLAY "Ripresi " IND-CAPI-LETTI " capi dalla "
+341500         "lettura precedente.".
+341510 EX-RIPRISTINA-CKP.
+341520     EXIT.
+341530*
+341540 LEGGI-REC-CKP.
+341550     READ FILE-CKP
+341560        AT END
+341570           MOVE 1 TO OK-FINE-CKP
+341580        NOT AT END
+341590           MOVE C-MAT-CKP    TO C-MAT-SING
+341600           MOVE CONT-CKP     TO CONT-SING
+341610           MOVE D-MAT-CKP    TO D-MAT-SING
+341620           MOVE PREZZO-CKP   TO PREZZO-SING
+341630           MOVE PRIMA-TG-CKP TO PRIMA-TG-SING
+341640           MOVE SKU-CKP      TO SKU-SING
+      *PROMO*
+           MOVE PROMO-CKP    TO PROMO-SING
+      *PROMO*
+341650           MOVE "K1" TO QT-FUNZIONE OF PARTAB-SING
+341660     CANCEL "QTABEL"
+341670           CALL "QTABEL" USING PARTAB-SING
+341680                               TABELLA-SINGOLI
+341690                                  ELEMENTO-SINGOLI
+341695           IF QT-STATO OF PARTAB-SING NOT = 0
+341696               DISPLAY SPACE UPON CONSOLE
+341697               DISPLAY "*** RIPRESA CKP: CAPO NON REINSERITO"
+341698                      " IN TABELLA-SINGOLI (PIENA) ***"
+341699                      UPON CONSOLE
+341699     MOVE "RIPRESA CKP: TABELLA-SINGOLI PIENA" TO
+341699         MSG-PANNELLO-ERR
+341699     PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+341700           END-IF
+341701           ADD 1 TO IND-CAPI-LETTI
+341710           ADD PREZZO-CKP TO PREZZO-TOT
+341715           PERFORM RIPRISTINA-ELEM-ART THRU EX-RIPRISTINA-ELEM-ART
+341720     END-READ.
+341730 EX-LEGGI-REC-CKP.
+341740     EXIT.
+341750*
+341751 RIPRISTINA-ELEM-ART.
+341752     COMPUTE ELEM-ART = C-MAT-CKP / 10.
+341753     MOVE "K2" TO QT-FUNZIONE OF PARTAB-ART.
+341754     CANCEL "QTABEL"
+341755     CALL "QTABEL" USING PARTAB-ART
+341756                         TABELLA-ARTICOLI-LETTI
+341757                            ELEM-ART.
+341758     IF QT-STATO OF PARTAB-ART = 0
+341759        MOVE ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART)
+341760                    TO ART-ELEM-LETTI
+341761        ADD 1 TO QTA-TAGLIA-ELEM(NTG-CKP)
+341762        MOVE ART-ELEM-LETTI
+341763           TO ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART)
+341764     ELSE
+341765        MOVE D-MAT-CKP      TO D-MAT-ELEM
+341766        MOVE PRIMA-TG-CKP   TO PRIMA-TG-ELEM
+341767        MOVE PREZZO-CKP     TO PREZZO-ELEM
+341768        MOVE 0              TO CAMBIO-ELEM
+341769        MOVE 0              TO COSTO-ELEM
+341770        MOVE 0              TO PROMO-ELEM
+341771        MOVE SPACE          TO TIPO-ANA-ELEM
+341772        MOVE LOW-VALUE      TO QTA-TAGLIE-ELEM
+341773        ADD 1 TO QTA-TAGLIA-ELEM(NTG-CKP)
+341774        MOVE "K1" TO QT-FUNZIONE OF PARTAB-ART
+341775        CANCEL "QTABEL"
+341776        CALL "QTABEL" USING PARTAB-ART
+341777                            TABELLA-ARTICOLI-LETTI
+341778                               ART-ELEM-LETTI
+341779        IF QT-STATO OF PARTAB-ART NOT = 0
+341780            DISPLAY SPACE UPON CONSOLE
+341781            DISPLAY "*** RIPRESA CKP: ARTICOLO NON REINSERITO"
+341782                   " IN TABELLA-ARTICOLI-LETTI (PIENA) ***"
+341783                   UPON CONSOLE
+341784     MOVE "RIPRESA CKP: TABELLA-ARTICOLI PIENA" TO
+341785         MSG-PANNELLO-ERR
+341786     PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+341787        END-IF
+341788     END-IF.
+341789 EX-RIPRISTINA-ELEM-ART.
+341790     EXIT.
+341791*
+341760 AZZERA-CKP.
+341770     OPEN OUTPUT FILE-CKP.
+341780     CLOSE FILE-CKP.
+341790 EX-AZZERA-CKP.
+341800     EXIT.
+341810*
+      *CKPNEG*
+341200 LEGGI-PARAMDT.
+341300     MOVE "DPARAM;" TO W-NOME-DATA-SET.
+341400     MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+341500     MOVE 0 TO W-VALORE-CAMPO-HW.
+341600     PERFORM TTDBFIND THRU EX-TTDBFIND.
+341700     IF NOT W-OK-IMAGE
+341800     CANCEL "QDBERROR"
+341900        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+342000     MOVE 5 TO W-MODO.
+342100     PERFORM TTDBGET THRU EX-TTDBGET.
+342200     MOVE AREA-REC-SET TO REC-PARAM-RID.
+342300     PERFORM DBGET-PARAMDT THRU EX-DBGET-PARAMDT
+342400      UNTIL
+342500           W-FINE-CATENA  OR
+342600           P-EXTRAMAG OF REC-PARAMETRI.
+342700     IF W-FINE-CATENA
+342800     CANCEL "QDBERROR"
+342900        CALL "QDBERROR" USING W-COMMON
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG
+343000       ELSE
+343100          MOVE W-WORD-ATT TO INDIRIZZO-DPARAM
+
+343300          MOVE NUM-BOLLA-TAGLIO-FODERE TO NUMERO-DDT.
+343400 EX-LEGGI-PARAMDT.
+343500     EXIT.
+343600*
+343700*
+343800 DBGET-PARAMDT.
+343900     PERFORM TTDBGET THRU EX-TTDBGET.
+344000     MOVE AREA-REC-SET TO REC-PARAM-RID.
+344100 EX-DBGET-PARAMDT.
+344200     EXIT.
+344300*
+344400*volante*
+344500*
+344600 LEGGI-PARAMDT-FITTIZI.
+344700     MOVE "DPARAM;" TO W-NOME-DATA-SET.
+344800     MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+344900     MOVE 0 TO W-VALORE-CAMPO-HW.
+345000     PERFORM TTDBFIND THRU EX-TTDBFIND.
+345100     IF NOT W-OK-IMAGE
+345200     CANCEL "QDBERROR"
+345300        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+345400     MOVE 5 TO W-MODO.
+345500     PERFORM TTDBGET THRU EX-TTDBGET.
+345600     MOVE AREA-REC-SET TO REC-PARAM-FITTIZ-R.
+345700     PERFORM DBGET-PARAMDT-FTZ THRU EX-DBGET-PARAMDT-FTZ
+345800      UNTIL
+345900           W-FINE-CATENA  OR
+346000           P-RIPRADI OF REC-PARAM-FITTIZI.
+346100     IF W-FINE-CATENA
+346200     CANCEL "QDBERROR"
+346300        CALL "QDBERROR" USING W-COMMON
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG
+346400       ELSE
+346500          MOVE W-WORD-ATT TO INDIRIZZO-DPARAM
+346600          MOVE PAR-FITTIZIO-1 TO NUMERO-DDT.
+346700 EX-LEGGI-PARAMDT-FITTIZI.
+346800     EXIT.
+346900*
+347000*
+347100 DBGET-PARAMDT-FTZ.
+347200     PERFORM TTDBGET THRU EX-TTDBGET.
+347300     MOVE AREA-REC-SET TO REC-PARAM-FITTIZ-R.
+347400 EX-DBGET-PARAMDT-FTZ.
+347500     EXIT.
+347510*
+      *ESTETA*
+       CARICA-NTG.
+           COPY PNTGLOAD.
+      *ESTETA*
+347520*MAGVEN*
+347530* Carica TAB-MAG-VENDITA con tutti i magazzini di vendita
+347540* abilitati, leggendo l'intera catena DPARAM tipo P-MAGAZZINO
+347550* causale "VEND" (anziche' fermarsi al primo come LEGGI-PARAMDT).
+347560 LEGGI-PARAMDT-MAG.
+347570     MOVE 0 TO NUM-MAG-VENDITA.
+347580     MOVE "DPARAM;" TO W-NOME-DATA-SET.
+347590     MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+347600     MOVE 0 TO W-VALORE-CAMPO-HW.
+347610     PERFORM TTDBFIND THRU EX-TTDBFIND.
+347620     IF NOT W-OK-IMAGE
+347630     CANCEL "QDBERROR"
+347640        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+347650     MOVE 5 TO W-MODO.
+347660     PERFORM TTDBGET THRU EX-TTDBGET.
+347670     MOVE AREA-REC-SET TO REC-PARAM-MAGVEN-R.
+347680     PERFORM DBGET-PARAMDT-MAG THRU EX-DBGET-PARAMDT-MAG
+347690      UNTIL W-FINE-CATENA.
+347700 EX-LEGGI-PARAMDT-MAG.
+347710     EXIT.
+347720*
+347730 DBGET-PARAMDT-MAG.
+347740     IF P-MAGAZZINO OF REC-PARAMETRI
+347750        AND PM-CAUSALE = "VEND"
+347760        AND NUM-MAG-VENDITA < MAX-MAG-VENDITA
+347770          ADD 1 TO NUM-MAG-VENDITA
+347780          MOVE PM-MAGAZZINO TO COD-MAG-VENDITA (NUM-MAG-VENDITA)
+347790     END-IF.
+347800     PERFORM TTDBGET THRU EX-TTDBGET.
+347810     MOVE AREA-REC-SET TO REC-PARAM-MAGVEN-R.
+347820 EX-DBGET-PARAMDT-MAG.
+347830     EXIT.
+347831*
+347832*DESTUSC*
+347833* Carica TAB-DEST-USCITA con tutte le destinazioni di stampa
+347834* abilitate, causale "DEST" sulla stessa catena DPARAM usata da
+347835* LEGGI-PARAMDT-MAG.
+347836 LEGGI-PARAMDT-DEST.
+347837     MOVE 0 TO NUM-DEST-USCITA.
+347838     MOVE "DPARAM;" TO W-NOME-DATA-SET.
+347839     MOVE "C-AZIENDA;" TO W-NOME-CAMPO.
+347840     MOVE 0 TO W-VALORE-CAMPO-HW.
+347841     PERFORM TTDBFIND THRU EX-TTDBFIND.
+347842     IF NOT W-OK-IMAGE
+347843     CANCEL "QDBERROR"
+347844        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+347845     MOVE 5 TO W-MODO.
+347846     PERFORM TTDBGET THRU EX-TTDBGET.
+347847     MOVE AREA-REC-SET TO REC-PARAM-MAGVEN-R.
+347848     PERFORM DBGET-PARAMDT-DEST THRU EX-DBGET-PARAMDT-DEST
+347849      UNTIL W-FINE-CATENA.
+347850 EX-LEGGI-PARAMDT-DEST.
+347851     EXIT.
+347852*
+347853 DBGET-PARAMDT-DEST.
+347854     IF P-MAGAZZINO OF REC-PARAMETRI
+347855        AND PM-CAUSALE = "DEST"
+347856        AND NUM-DEST-USCITA < MAX-DEST-USCITA
+347857          ADD 1 TO NUM-DEST-USCITA
+347858          MOVE PM-MAGAZZINO TO COD-DEST-USCITA (NUM-DEST-USCITA)
+347859     END-IF.
+347860     PERFORM TTDBGET THRU EX-TTDBGET.
+347861     MOVE AREA-REC-SET TO REC-PARAM-MAGVEN-R.
+347862 EX-DBGET-PARAMDT-DEST.
+347863     EXIT.
+347864*DESTUSC*
+*
+      *MODDT*
+      *     carica in memoria il modo di raggruppamento UNICODDT
+      *     (AS/classe) da usare per ciascun conto, se diverso dal
+      *     dialogo interattivo standard: file opzionale MODRAGDT,
+      *     un rigo per conto, assente o conto non trovato = standard
+       CARICA-TAB-MODO-DDT.
+           MOVE 0 TO IND-MODO-DDT.
+           MOVE 0 TO OK-FINE-MD.
+           OPEN INPUT FILE-MODDT.
+           IF MD-APERTO
+              PERFORM LEGGI-MODO-DDT THRU EX-LEGGI-MODO-DDT
+                 UNTIL LETTO-FINE-MD
+              CLOSE FILE-MODDT
+           END-IF.
+       EX-CARICA-TAB-MODO-DDT.
+           EXIT.
+*
+      *UNIPAR*
+      *     legge una volta sola, a inizio programma, i parametri
+      *     AS/classi/MAX-CAPI per l'esecuzione non presidiata di
+      *     UNICODDT: file opzionale UNICODDTPAR, un solo rigo;
+      *     assente = dialogo interattivo standard (nessun cambiamento
+      *     di comportamento per chi lavora a video)
+       CARICA-PAR-BATCH-UNICODDT.
+           MOVE "N" TO BATCH-UNICODDT-MEM.
+           OPEN INPUT FILE-UNIPAR.
+           IF UP-APERTO
+              READ FILE-UNIPAR
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE ELENCO-AS-UP OF REC-UNIPAR TO ELENCO-AS-BATCH
+                    MOVE ELENCO-CL-UP OF REC-UNIPAR TO ELENCO-CL-BATCH
+                    MOVE MAX-CAPI-UP OF REC-UNIPAR TO MAX-CAPI-BATCH
+                    MOVE "S" TO BATCH-UNICODDT-MEM
+              END-READ
+              CLOSE FILE-UNIPAR
+           END-IF.
+       EX-CARICA-PAR-BATCH-UNICODDT.
+           EXIT.
+      *UNIPAR*
+*
+      *CSTMET*
+      *     legge una volta sola, a inizio programma, il metodo di
+      *     valorizzazione di COSTO-STD su MOVMAG: file opzionale
+      *     METODOCST, un solo rigo con S=costo standard, U=ultimo
+      *     costo di acquisto, M=media ponderata; assente o vuoto =
+      *     S (comportamento preesistente).
+       CARICA-METODO-COSTO.
+           MOVE "S" TO COD-METODO-COSTO.
+           OPEN INPUT FILE-CSTMET.
+           IF CM-APERTO
+              READ FILE-CSTMET
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE COD-METODO-COSTO-UP OF REC-CSTMET
+                         TO COD-METODO-COSTO
+              END-READ
+              CLOSE FILE-CSTMET
+           END-IF.
+       EX-CARICA-METODO-COSTO.
+           EXIT.
+      *CSTMET*
+*
+      *SUPERV*
+      *     carica una volta sola, a inizio programma, i codici dei
+      *     supervisori abilitati a confermare una vendita "manca
+      *     prezzo": file opzionale SUPERVISORI, un codice per riga,
+      *     fino a MAX-SUPERV codici; se assente nessun codice viene
+      *     accettato (CONTROLLA-COD-SUPERV scarta sempre)
+       CARICA-SUPERVISORI.
+           MOVE 0 TO IND-SUPERV OK-FINE-SV.
+           OPEN INPUT FILE-SUPERV.
+           IF SV-APERTO
+              PERFORM LEGGI-SUPERVISORE THRU EX-LEGGI-SUPERVISORE
+                 UNTIL FINE-SUPERV OR IND-SUPERV >= MAX-SUPERV
+              CLOSE FILE-SUPERV
+           END-IF.
+       EX-CARICA-SUPERVISORI.
+           EXIT.
+*
+       LEGGI-SUPERVISORE.
+           READ FILE-SUPERV
+              AT END
+                 MOVE 1 TO OK-FINE-SV
+              NOT AT END
+                 ADD 1 TO IND-SUPERV
+                 MOVE REC-SUPERV TO COD-SUPERV (IND-SUPERV)
+           END-READ.
+       EX-LEGGI-SUPERVISORE.
+           EXIT.
+*
+      *     verifica COD-SUPERV-IN contro i codici caricati da
+      *     CARICA-SUPERVISORI
+       CONTROLLA-COD-SUPERV.
+           MOVE "N" TO SUPERV-VALIDO-FLAG.
+           PERFORM VARYING IDX-SUPERV FROM 1 BY 1
+              UNTIL IDX-SUPERV > IND-SUPERV
+              IF COD-SUPERV-IN = COD-SUPERV (IDX-SUPERV)
+                 MOVE "S" TO SUPERV-VALIDO-FLAG
+              END-IF
+           END-PERFORM.
+       EX-CONTROLLA-COD-SUPERV.
+           EXIT.
+      *SUPERV*
+*
+       LEGGI-MODO-DDT.
+           READ FILE-MODDT
+              AT END
+                 MOVE 1 TO OK-FINE-MD
+              NOT AT END
+                 IF IND-MODO-DDT < 500
+                    ADD 1 TO IND-MODO-DDT
+                    MOVE CONTO-MD OF REC-MODDT
+                      TO CONTO-MODO-DDT(IND-MODO-DDT)
+                    MOVE MODO-RAGGR-MD OF REC-MODDT
+                      TO MODO-RAGGR-DDT(IND-MODO-DDT)
+                 END-IF
+           END-READ.
+       EX-LEGGI-MODO-DDT.
+           EXIT.
+*
+      *     ricerca il modo di raggruppamento UNICODDT per il conto
+      *     corrente (CONTO-FATTURA-MEM se valorizzato, altrimenti
+      *     CONTO-IN-R); SPACE = dialogo interattivo standard
+       CERCA-MODO-RAGGR-DDT.
+           MOVE SPACE TO MODO-RAGGR-MEM.
+           IF CONTO-FATTURA-MEM NOT = 0
+               MOVE CONTO-FATTURA-MEM TO W-CONTO-MD-RIC
+           ELSE
+               MOVE CONTO-IN-R TO W-CONTO-MD-RIC
+           END-IF.
+           PERFORM CONFRONTA-MODO-DDT THRU EX-CONFRONTA-MODO-DDT
+              VARYING W-INDICE-MD FROM 1 BY 1
+              UNTIL W-INDICE-MD > IND-MODO-DDT.
+       EX-CERCA-MODO-RAGGR-DDT.
+           EXIT.
+*
+       CONFRONTA-MODO-DDT.
+           IF W-CONTO-MD-RIC = CONTO-MODO-DDT(W-INDICE-MD)
+               MOVE MODO-RAGGR-DDT(W-INDICE-MD) TO MODO-RAGGR-MEM.
+       EX-CONFRONTA-MODO-DDT.
+           EXIT.
+      *MODDT*
+347840*
+347850*MAGVEN*
+347860* Ricerca MAG-INPUT-R in TAB-MAG-VENDITA, come GET-LOCALITA
+347870* cerca in TAB-LOC -- sostituisce la vecchia 88 MAG-OK fissa.
+347880 RICERCA-MAG-VENDITA.
+347890     MOVE 0 TO OK-MAG-VENDITA.
+347900     PERFORM VARYING IND-MAG-VENDITA FROM 1 BY 1
+347910        UNTIL (IND-MAG-VENDITA > NUM-MAG-VENDITA)
+347920           OR MAG-VENDITA-TROVATO
+347930        IF COD-MAG-VENDITA (IND-MAG-VENDITA) = MAG-INPUT-R
+347940           MOVE 1 TO OK-MAG-VENDITA
+347950        END-IF
+347960     END-PERFORM.
+347970 EX-RICERCA-MAG-VENDITA.
+347980     EXIT.
+347990*
+347991*DESTUSC*
+347992* Ricerca DESTINO-USCITA in TAB-DEST-USCITA, stesso schema di
+347993* RICERCA-MAG-VENDITA -- sostituisce la vecchia 88 DESTINO-VALIDO
+347994* fissa.
+347995 RICERCA-DEST-USCITA.
+347996     MOVE 0 TO OK-DEST-USCITA.
+347997     PERFORM VARYING IND-DEST-USCITA FROM 1 BY 1
+347998        UNTIL (IND-DEST-USCITA > NUM-DEST-USCITA)
+347999           OR DEST-USCITA-TROVATA
+348000        IF COD-DEST-USCITA (IND-DEST-USCITA) = DESTINO-USCITA
+348001           MOVE 1 TO OK-DEST-USCITA
+348002        END-IF
+348003     END-PERFORM.
+348004 EX-RICERCA-DEST-USCITA.
+348005     EXIT.
+348006*DESTUSC*
+348007*
+348008*
+348100*
+348200*PAGE
+348000*
+348100*
+348200 VERIF-NEG.
+348300     MOVE SPACES TO D-CONTO-MEM
+348400                    INDIRIZZO-COM INDIRIZZO-C-COM
+348500                    LOCALITA-COM LOCALITA-C-COM
+348600                    CONTO-IN
+348700                    PROV-COM PROV-C-COM.
+348800     MOVE 0 TO CAP-COM CAP-C-COM.
+348900*    DISPLAY " ".
+349000*                  NO ADVANCING.
+
+349200*    DISPLAY "m".
+349300*    DISPLAY "hJ".
+349400*       PERFORM VARYING IR FROM 1 BY 1
+349500*            UNTIL IR > SALTO
+349600        DISPLAY SPACE
+349700*       END-PERFORM
+349800     DISPLAY "CONTO cliente (8 cifre)".
+349900     DISPLAY "  (END/end=fine)"
+350000     ACCEPT CONTO-IN.
+350100     IF CONTO-FINE = "END" or = "end"
+350200        MOVE 1 TO OK-NEG
+350300                  USCITA-PROGRAMMA
+350400       ELSE
+350500          IF CONTO-IN NOT NUMERIC
+350600             DISPLAY "CODICE non numerico"
+350610             MOVE "CODICE non numerico" TO MSG-PANNELLO-ERR
+350620             PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+350800            ELSE
+350900               MOVE "ANACON;" TO W-NOME-DATA-SET
+351000               MOVE "CONTO;" TO W-NOME-CAMPO
+351100               MOVE CONTO-IN-R TO W-VALORE-CAMPO-W
+351200               MOVE 7 TO W-MODO
+351300               PERFORM TTDBGET THRU EX-TTDBGET
+351400               IF NOT W-OK-IMAGE
+351500                  DISPLAY "Manca CLIENTE " CONTO-IN-R
+351510                  MOVE "Manca CLIENTE" TO MSG-PANNELLO-ERR
+351520                  PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+351700                 ELSE
+351800                    MOVE D-CONTO OF REC-ANACON TO D-CONTO-MEM
+351900*BUDA*
+352000                    MOVE FLAG-ANA-8 TO FLAG-ANACON
+352100                    IF FILIALE-DT-ESTERO
+352200                      MOVE 1 TO FLAG-DT-ESTERO
+352300                    ELSE
+352400                      MOVE 0 TO FLAG-DT-ESTERO
+352500                    END-IF
+352600                    PERFORM LEGGI-IND THRU EX-LEGGI-IND
+352700                    PERFORM MUOVI-IND THRU EX-MUOVI-IND
+352800                    PERFORM MUOVI-CAP THRU EX-MUOVI-CAP
+352900*FIFRA*
+353000                    PERFORM SCEGLI-CONTO-FATTURA
+353100                         THRU EX-SCEGLI-CONTO-FATTURA
+353200*BUDA*
+353300                    PERFORM CERCA-LISTINO
+353400                        THRU EX-CERCA-LISTINO
+      *MODDT*
+                           PERFORM CERCA-MODO-RAGGR-DDT
+                                THRU EX-CERCA-MODO-RAGGR-DDT
+      *MODDT*
+353500                    MOVE 1 TO OK-NEG.
+353600 EX-VERIF-NEG.
+353700     EXIT.
+353800*
+353900*
+354000*PAGE
+354100*
+354200*
+354300 TRATTA-OLD-NEW.
+354400*    DISPLAY "m".
+354500*    DISPLAY "hJ".
+354600*    PERFORM VARYING IR FROM 1 BY 1
+354700*            UNTIL IR > SALTO
+354800        DISPLAY SPACE
+354900*    END-PERFORM.
+
+355100*    DISPLAY "hJ".
+355200*    DISPLAY "&dB       Destinatario      &d@"
+355300*               "&dB Vendita STOCK >>  &d@ "  D-CONTO-MEM.
+355400     DISPLAY D-CONTO-MEM.
+355500*MAG6/7*
+355600*    DISPLAY " ".
+355700     DISPLAY "dal mag " MAG-INPUT.
+355800     MOVE 0 TO IND-CL TOT-BOLLA-C IND-CAPI-LETTI
+355900                       IND-CAPI-NO-GIAC IND-CAPI-LBL-ERR.
+356000*
+      *RICMOV*
+           MOVE 0 TO NUM-BARCNEG-UNITA NUM-MOVSKU-OK.
+      *RICMOV*
+356100     MOVE LOW-VALUE TO TABELLA-ARTICOLI-LETTI.
+356200     INITIALIZE TABELLA-NO-GIAC.
+      *LBLERR*
+           INITIALIZE TABELLA-LBL-ERR.
+      *LBLERR*
+356300     MOVE SPACES TO COD-IN MEM-COD-IN.
+356400*     DISPLAY " . fine lettura".
+356500*     DISPLAY " % annulla ultimo letto".
+356600*     DISPLAY " S stampa rapportino".
+356700**    DISPLAY "l".
+356800*     PERFORM TRATTA-LEGGI THRU EX-TRATTA-LEGGI
+356900*               UNTIL LETT-FINE OR
+357000*               QT-NUM-ELEM-EFF OF PARTAB-ART = NUM-ELEM-MAX-ART
+357100     PERFORM TRATTA-SITPF-3 THRU EX-TRATTA-SITPF-3.
+357110*ORDWEB*
+357120     PERFORM TRATTA-ORDINIWEB THRU EX-TRATTA-ORDINIWEB.
+357130*ORDWEB*
+357200*
+357300**    DISPLAY "m".
+357400     DISPLAY " S stampa rapportino".
+357500     MOVE SPACES TO COD-IN.
+357600     ACCEPT COD-IN.
+357700     IF LETT-STAMPA
+357800       PERFORM STAMPA-RAPPORTINO THRU EX-STAMPA-RAPPORTINO
+357900       DISPLAY "   rapportino stampato".
+358000 EX-TRATTA-OLD-NEW.
+358100     EXIT.
+358200*
+358300*
+358400*PAGE
+358500*
+358600*
+358700 LEGGI-IND.
+358800     MOVE "CONTO;"  TO W-NOME-CAMPO.
+358900     MOVE "INDIRIZ;" TO W-NOME-DATA-SET.
+359000     PERFORM TTDBFIND THRU EX-TTDBFIND.
+359100     MOVE 5 TO W-MODO.
+359200     PERFORM TTDBGET THRU EX-TTDBGET.
+359300     MOVE AREA-REC-SET TO REC-INDIRIZZI.
+359400     IF NOT W-OK-IMAGE
+359500        DISPLAY "ERR INDIRIZZI" CONTO-IN-R
+359510        MOVE "ERR INDIRIZZI" TO MSG-PANNELLO-ERR
+359520        PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+359700        PERFORM AZZERA-CAMPI-INDIRIZ THRU EX-AZZERA-CAMPI-INDIRIZ.
+359800 EX-LEGGI-IND.
+359900     EXIT.
+360000*
+360100*
+360200 AZZERA-CAMPI-INDIRIZ.
+360300     MOVE SPACE TO D-AGG STATO OF REC-INDIRIZZI
+360400                   SIGLA-PROV OF REC-INDIRIZZI (1)
+360500                   SIGLA-PROV OF REC-INDIRIZZI (2)
+360600                   INDIRIZZO OF REC-INDIRIZZI (1)
+360700                   INDIRIZZO OF REC-INDIRIZZI (2)
+360800                   STATO OF REC-INDIRIZZI.
+
+361000     MOVE 0 TO CAP OF REC-INDIRIZZI (1)
+361100               CAP OF REC-INDIRIZZI (2)
+361200*BUDA*
+361300               PRIORITA OF REC-INDIRIZZI
+361400               TELEFONO OF REC-INDIRIZZI.
+361500*FIFRA*
+361600     MOVE 0 TO CONTO-FATTURA OF REC-INDIRIZZI.
+361700*
+361800 EX-AZZERA-CAMPI-INDIRIZ.
+361900     EXIT.
+362000*
+362100*
+362200 MUOVI-IND.
+362210     IF STATO OF REC-INDIRIZZI = SPACE
+362220        MOVE 0 TO FORMATO-IND-DEST
+362230       ELSE
+362240        MOVE 1 TO FORMATO-IND-DEST.
+362300     MOVE INDIRIZZO OF REC-INDIRIZZI (1) TO INDIRIZZO-STD.
+362400     MOVE 66 TO LL-STRINGA-IND.
+362500     MOVE 60 TO LL-SUBSTRINGA-IND.
+362600     MOVE 1 TO FUNZIONE-IND.
+362700     CANCEL "QSTRINGV"
+362800     CALL "QSTRINGV" USING PAR-INDIRIZZO
+362900                           INDIRIZZO-STD
+363000                           INDIRIZZO-COM.
+363100     MOVE 2 TO FUNZIONE-IND.
+363200     CANCEL "QSTRINGV"
+363300     CALL "QSTRINGV" USING PAR-INDIRIZZO
+363400                           INDIRIZZO-STD
+363500                           LOCALITA-COM.
+363600     IF INDIRIZZO OF REC-INDIRIZZI (2) NOT = SPACE
+363700        MOVE INDIRIZZO OF REC-INDIRIZZI (2) TO INDIRIZZO-STD
+363800        MOVE 1 TO FUNZIONE-IND
+363900     CANCEL "QSTRINGV"
+364000        CALL "QSTRINGV" USING PAR-INDIRIZZO
+364100                              INDIRIZZO-STD
+364200                              INDIRIZZO-C-COM
+364300        MOVE 2 TO FUNZIONE-IND
+364400     CANCEL "QSTRINGV"
+364500        CALL "QSTRINGV" USING PAR-INDIRIZZO
+364600                              INDIRIZZO-STD
+364700                              LOCALITA-C-COM.
+364800 EX-MUOVI-IND.
+364900     EXIT.
+365000*
+365100*
+365200 MUOVI-CAP.
+365300     MOVE D-AGG OF REC-INDIRIZZI TO D-CONTO-AGG-MEM.
+365400     MOVE STATO OF REC-INDIRIZZI TO STATO-COM.
+365500     MOVE CAP OF REC-INDIRIZZI (1) TO CAP-COM.
+365600     MOVE SIGLA-PROV OF REC-INDIRIZZI (1) TO PROV-COM.
+365700     IF INDIRIZZO OF REC-INDIRIZZI (2) NOT = SPACE
+365800        MOVE SIGLA-PROV OF REC-INDIRIZZI (2) TO PROV-C-COM
+365900        MOVE CAP OF REC-INDIRIZZI (2) TO CAP-C-COM.
+366000 EX-MUOVI-CAP.
+366100     EXIT.
+366200*
+366300*
+366400*BUDA*
+366500*
+366600 CERCA-LISTINO.
+366700     MOVE "CONTO;"  TO W-NOME-CAMPO.
+
+366900     MOVE "CONFATT;" TO W-NOME-DATA-SET.
+367000     MOVE CONTO-IN-R TO W-VALORE-CAMPO-W.
+367100     PERFORM TTDBFIND THRU EX-TTDBFIND.
+367200     MOVE 5 TO W-MODO.
+367300     PERFORM TTDBGET THRU EX-TTDBGET.
+367400     MOVE AREA-REC-SET TO REC-CONFATT.
+367500     MOVE LISTINO OF REC-CONFATT TO LISTINO-MEM.
+367600     MOVE DIVISA OF REC-CONFATT TO DIVISA-MEM.
+367700 EX-CERCA-LISTINO.
+367800     EXIT.
+367810*
+367820*LISTMULTI*
+367830*     sceglie il listino/divisa da usare per la riga corrente:
+367840*     se il conto ha un listino alternativo configurato per la
+367850*     CLASSE dell'articolo (LISTINO-MULTI di REC-CONFATT) usa
+367860*     quello, altrimenti resta il listino/divisa di conto di
+367870*     CERCA-LISTINO (LISTINO-MEM/DIVISA-MEM)
+367880 SELEZ-LISTINO-LIN.
+367890     MOVE LISTINO-MEM TO LISTINO-CORRENTE.
+367900     MOVE DIVISA-MEM  TO DIVISA-CORRENTE.
+367910     PERFORM CONFRONTA-LISTINO-LIN THRU EX-CONFRONTA-LISTINO-LIN
+367920        VARYING IX-LST FROM 1 BY 1 UNTIL IX-LST > 3.
+367930 EX-SELEZ-LISTINO-LIN.
+367940     EXIT.
+367950*
+367960 CONFRONTA-LISTINO-LIN.
+367970     IF NOT CLASSE-LISTINO-VUOTA OF REC-CONFATT (IX-LST)
+367980        AND CLASSE-LISTINO OF REC-CONFATT (IX-LST) =
+367990                              CLASSE OF C-MAT-TRANSITO
+368000        MOVE LISTINO-LINEA OF REC-CONFATT (IX-LST)
+368010            TO LISTINO-CORRENTE
+368020        MOVE DIVISA-LINEA  OF REC-CONFATT (IX-LST)
+368030            TO DIVISA-CORRENTE.
+368040 EX-CONFRONTA-LISTINO-LIN.
+368050     EXIT.
+367900*
+368000*
+368100*FIFRA*
+368200 SCEGLI-CONTO-FATTURA.
+368300     IF TELEFONO OF REC-INDIRIZZI = 0
+368400       MOVE 0 TO CONTO-FATTURA-MEM
+368500     ELSE
+368600       MOVE CONTO-FATTURA OF REC-INDIRIZZI TO CONTO-FATTURA-MEM.
+368700 EX-SCEGLI-CONTO-FATTURA.
+368800     EXIT.
+368900*
+369000*
+369100*
+369200*PAGE
+369300*
+369400*
+369500 TRATTA-SITPF-3.
+369600     MOVE "SITPF" TO W-NOME-DATA-SET.
+369700     MOVE "MAG" TO W-NOME-CAMPO
+369800     MOVE MAG-INPUT-R TO W-VALORE-CAMPO-HW
+369900     PERFORM TTDBFIND THRU EX-TTDBFIND.
+370000     IF W-OK-IMAGE
+370100       MOVE 5 TO W-MODO
+370200       PERFORM TTDBGET-S THRU EX-TTDBGET-S.
+370300     PERFORM SELEZIONA-SITPF-3
+370400         THRU EX-SELEZIONA-SITPF-3
+370500            UNTIL NOT W-OK-IMAGE OR
+370600*MAXCA*
+370700*UNICODDT*
+370800*              (MAX-CAPI-INPUT-R <> 0 AND
+370900*                   IND-CAPI-LETTI >= MAX-CAPI-INPUT-R) OR
+371000*            FLAG QUANDO TUTTI I TAB-MAX-CAPI SONO STATI RAGGIUNTI
+371100             SW-MAX-CAPI-RAGGIUNTO = 1 OR
+371200*UNICODDT*
+371300*
+371400              QT-NUM-ELEM-EFF OF PARTAB-ART = NUM-ELEM-MAX-ART
+371500              OR  QT-NUM-ELEM-EFF OF PARTAB-SING =
+371600                   QT-NUM-ELEM-MAX OF PARTAB-SING.
+371700     IF QT-NUM-ELEM-EFF OF PARTAB-ART = NUM-ELEM-MAX-ART
+371800       DISPLAY SPACE UPON CONSOLE
+371810       DISPLAY "*** TABELLA-ARTICOLI-LETTI PIENA - SPEZZARE"
+371820              " IL LOTTO ***" UPON CONSOLE
+371825       MOVE "TAB-ARTICOLI-LETTI PIENA - SPEZZARE LOTTO"
+371826            TO MSG-PANNELLO-ERR
+371827       PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+372100     END-IF.
+372200     IF QT-NUM-ELEM-EFF OF PARTAB-SING =
+372300                   QT-NUM-ELEM-MAX OF PARTAB-SING
+372400       DISPLAY SPACE UPON CONSOLE
+372410       DISPLAY "*** TABELLA-SINGOLI PIENA - SPEZZARE"
+372420              " IL LOTTO ***" UPON CONSOLE
+372425       MOVE "TABELLA-SINGOLI PIENA - SPEZZARE LOTTO"
+372426            TO MSG-PANNELLO-ERR
+372427       PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+
+372800     END-IF
+372900     MOVE  "." TO COD-IN-RID.
+373000 EX-TRATTA-SITPF-3.
+373100     EXIT.
+373200*
+373300 CALCOLA-AS-CL.
+373400       MOVE 0 TO SW-ERR-AS-CL.
+373500       MOVE C-MAT-TRANS-RID TO W-VALORE-CAMPO
+373600       MOVE "ANAMAT;" TO W-NOME-DATA-SET
+373700       MOVE "C-MAT;" TO W-NOME-CAMPO
+373800       MOVE 7 TO W-MODO
+373900       PERFORM TTDBGET THRU EX-TTDBGET
+374000       IF NOT W-OK-IMAGE
+374100          DISPLAY "Inesist. " C-MAT-A-BARRE-RID
+374110          MOVE "Inesist." TO MSG-PANNELLO-ERR
+374120          PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+374300          MOVE 1 TO SW-ERR-AS-CL
+374400      ELSE
+374500          MOVE ANNO OF REC-ANAMAT TO APP-A
+374600          MOVE STAGIONE OF REC-ANAMAT TO APP-S
+      *MODDT*
+                PERFORM DETERMINA-CHIAVE-UNICO-DDT THRU
+                     EX-DETERMINA-CHIAVE-UNICO-DDT
+      *MODDT*
+374900          PERFORM LEGGI-TAB-UNICO-DDT THRU
+375000               EX-LEGGI-TAB-UNICO-DDT
+375100          IF QT-STATO OF PAR-TAB-UNICO-DDT NOT = 0
+375200              MOVE 1 TO SW-ERR-AS-CL.
+375300     MOVE "SITPF" TO W-NOME-DATA-SET
+375400     MOVE 5 TO W-MODO.
+375500 EX-CALCOLA-AS-CL. EXIT.
+375600 SELEZIONA-SITPF-3.
+375700*      DISPLAY "sono seleziona-sitpf-3"
+375800*      display "return per proseguire".
+375900*      accept pro.
+376000     IF MAGAZZINO OF REC-SITPF NOT = MAG-INPUT-R
+376100       PERFORM TTDBGET-S THRU EX-TTDBGET-S
+376200       GO TO EX-SELEZIONA-SITPF-3.
+376300*
+376400     MOVE C-MAT OF REC-SITPF
+376500         TO C-MAT-TRANS-RID .
+376600*UNICODDT*
+376700     PERFORM CALCOLA-AS-CL THRU EX-CALCOLA-AS-CL
+376800     IF ERR-AS-CL
+376900          PERFORM TTDBGET-S THRU EX-TTDBGET-S
+377000          GO TO EX-SELEZIONA-SITPF-3.
+377100     IF XD = "S"
+377200          DISPLAY "sono dopo calcola-as-cl " C-MAT-TRANS-RID
+377300          display dep-tab-unico-ddt
+377400*          display "return per proseguire"
+377500*          accept pro
+377600          .
+377700     IF QT-STATO OF PAR-TAB-UNICO-DDT = 0
+377800     AND TAB-MAX-CAPI <> 0
+377900     AND TAB-CAPI-LETTI >= TAB-MAX-CAPI
+378000*         VALERIA - HO SUPERATO IL LIMITE DI AS CL
+378100*         VERIFICO SE TUTTI I LIMITI SONO STATI SUPERATI
+      *MAXCAPILOG*
+           MOVE TAB-AS OF DEP-TAB-UNICO-DDT TO AS-LOG-MAXCAPI
+           MOVE TAB-CL OF DEP-TAB-UNICO-DDT TO CL-LOG-MAXCAPI
+      *MAXCAPILOG*
+378200          MOVE 1 TO SW-MAX-CAPI-RAGGIUNTO
+378300          PERFORM VARYING I-APP FROM 1 BY 1
+378400              UNTIL I-APP > QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT
+378500                 OR SW-MAX-CAPI-RAGGIUNTO = 0
+
+378700                    MOVE ELE-TAB-UNICO-DDT (I-APP)
+378800                      TO DEP-TAB-UNICO-DDT
+378900*                    display dep-tab-unico-ddt
+379000                    IF TAB-MAX-CAPI > TAB-CAPI-LETTI
+379100                    OR TAB-MAX-CAPI = 0
+379200                        MOVE 0 TO SW-MAX-CAPI-RAGGIUNTO
+379300                    END-IF
+379400          END-PERFORM
+379500          IF XD = "S"
+379600              DISPLAY "sono dopo calcolo max capi raggiunto = "
+379700               SW-MAX-CAPI-RAGGIUNTO
+379800*              display "return per proseguire"
+379900*              accept pro
+380000          END-IF
+      *MAXCAPILOG*
+           PERFORM CALCOLA-CAPI-ESCLUSI-MAX-CAPI THRU
+                EX-CALCOLA-CAPI-ESCLUSI-MAX-CAPI
+           PERFORM LOGGA-ESCLUSIONE-MAX-CAPI THRU
+                EX-LOGGA-ESCLUSIONE-MAX-CAPI
+      *MAXCAPILOG*
+380100          PERFORM TTDBGET-S THRU EX-TTDBGET-S
+380200          GO TO EX-SELEZIONA-SITPF-3.
+      *MODDT*
+           PERFORM DETERMINA-CHIAVE-UNICO-DDT THRU
+                EX-DETERMINA-CHIAVE-UNICO-DDT.
+      *MODDT*
+380500     PERFORM LEGGI-TAB-UNICO-DDT THRU
+380600          EX-LEGGI-TAB-UNICO-DDT.
+380700*UNICODDT*
+380800*UNICODDT*
+380900*     IF CLASSE OF C-MAT-TRANSITO NOT = CLASSE-INPUT-R
+381000*       PERFORM TTDBGET-S THRU EX-TTDBGET-S
+381100*       GO TO EX-SELEZIONA-SITPF-3.
+381200*UNICODDT*
+381300*
+381400     IF SOCIETA-INPUT-R NOT = 0 AND
+381500        SOCIETA-MOD OF C-MAT-TRANSITO
+381600               NOT = SOCIETA-INPUT-R
+381700       PERFORM TTDBGET-S THRU EX-TTDBGET-S
+381800       GO TO EX-SELEZIONA-SITPF-3.
+381900*
+382000     PERFORM VARYING IT FROM 1 BY 1
+382100             UNTIL IT > NTG-NTG
+382200             OR  QT-NUM-ELEM-EFF OF PARTAB-SING =
+382300                   QT-NUM-ELEM-MAX OF PARTAB-SING
+382400*MAXCA*
+382500*UNICODDT*
+382600*            OR (MAX-CAPI-INPUT-R <> 0 AND
+382700*                  IND-CAPI-LETTI >= MAX-CAPI-INPUT-R)
+382800             OR (TAB-MAX-CAPI <> 0 AND
+382900                 TAB-CAPI-LETTI >= TAB-MAX-CAPI)
+383000*UNICODDT*
+383100*
+383200        IF DISIMPEGNA = "SI"
+383300           MOVE QTA-GIAC-PF OF REC-SITPF(IT)
+383400             TO DA-TRASFERIRE
+383500        ELSE
+383600           COMPUTE DA-TRASFERIRE =
+383700                   QTA-GIAC-PF OF REC-SITPF(IT)
+383800                   + QTA-IMP OF REC-SITPF(IT)
+383900        END-IF
+384000        PERFORM VARYING IC FROM 1 BY 1
+384100                 UNTIL IC > DA-TRASFERIRE
+384200                 OR  QT-NUM-ELEM-EFF OF PARTAB-SING =
+384300                   QT-NUM-ELEM-MAX OF PARTAB-SING
+384400*MAXCA*
+
+384600*UNICODDT*
+384700*             OR (MAX-CAPI-INPUT-R <> 0 AND
+384800*                   IND-CAPI-LETTI >= MAX-CAPI-INPUT-R)
+384900             OR (TAB-MAX-CAPI <> 0 AND
+385000                 TAB-CAPI-LETTI >= TAB-MAX-CAPI)
+385100*UNICODDT*
+385200*
+385300          MOVE C-MAT OF REC-SITPF
+385400             TO C-MAT-TRANS-RID
+385500          MOVE MODELLO OF C-MAT-TRANSITO
+385600              TO MODELLO OF C-MAT-A-BARRE
+385700          MOVE VEST-A      OF C-MAT-TRANSITO
+385800             TO VESTIBILITA OF C-MAT-A-BARRE
+385900          MOVE PEZZO-A OF C-MAT-TRANSITO
+386000             TO PEZZO OF C-MAT-A-BARRE
+386100          MOVE PROGR-ART OF C-MAT-TRANSITO
+386200             TO SOCIETA OF C-MAT-A-BARRE
+386300          MOVE COLORE  OF C-MAT-TRANSITO
+386400             TO VARIANTE-COL OF C-MAT-A-BARRE
+386500          MOVE FUNCTION tgxid(IT, NTG-NTG)
+386600                   TO TAGLIA OF C-MAT-A-BARRE
+386700          MOVE IT TO NTG-MEM
+386800*          MOVE IT TO TAGLIA OF C-MAT-A-BARRE
+386900          PERFORM TRATTA-LEGGI THRU EX-TRATTA-LEGGI
+387000        END-PERFORM
+387100     END-PERFORM.
+387200*
+387300     MOVE "SITPF" TO W-NOME-DATA-SET
+387400     MOVE 5 TO W-MODO
+387500     PERFORM TTDBGET-S THRU EX-TTDBGET-S.
+387600 EX-SELEZIONA-SITPF-3.
+387700     EXIT.
+387800*
+      *ORDWEB*
+      *     canale di vendita "ordini web": legge, se presente, il file
+      *     opzionale ORDINIWEB (righe d'ordine e-commerce/marketplace
+      *     gia' pickate su uno dei magazzini) e le fa transitare per
+      *     lo stesso TRATTA-LEGGI di una vendita da banco, una unita'
+      *     alla volta -- stesso schema di SELEZIONA-SITPF-3, che gia'
+      *     alimenta C-MAT-A-BARRE/TRATTA-LEGGI a partire da SITPF
+      *     invece che da uno scan fisico. Se il file non e' presente
+      *     (il caso normale) non fa nulla.
+       TRATTA-ORDINIWEB.
+           OPEN INPUT FILE-ORDWEB.
+           IF OW-APERTO
+              MOVE 0 TO OK-FINE-OW
+              PERFORM LEGGI-ORDWEB THRU EX-LEGGI-ORDWEB
+                 UNTIL FINE-ORDWEB
+              CLOSE FILE-ORDWEB
+           END-IF.
+       EX-TRATTA-ORDINIWEB.
+           EXIT.
+*
+       LEGGI-ORDWEB.
+           READ FILE-ORDWEB
+              AT END
+                 MOVE 1 TO OK-FINE-OW
+              NOT AT END
+                 PERFORM PREPARA-RIGA-ORDWEB THRU EX-PREPARA-RIGA-ORDWEB
+           END-READ.
+       EX-LEGGI-ORDWEB.
+           EXIT.
+*
+      *     decodifica C-MAT-OW sugli stessi campi di C-MAT-TRANSITO
+      *     (come CALCOLA-AS-CL/SELEZIONA-SITPF-3) e ricostruisce da
+      *     questi il C-MAT-A-BARRE che TRATTA-LEGGI si aspetta,
+      *     ripetendo poi la vendita per QTA-OW unita'
+       PREPARA-RIGA-ORDWEB.
+           MOVE C-MAT-OW OF REC-ORDWEB TO C-MAT-TRANS-RID.
+           MOVE MAG-OW OF REC-ORDWEB TO MAG-INPUT-R.
+           MOVE MODELLO OF C-MAT-TRANSITO TO MODELLO OF C-MAT-A-BARRE.
+           MOVE VEST-A OF C-MAT-TRANSITO TO
+               VESTIBILITA OF C-MAT-A-BARRE.
+           MOVE PEZZO-A OF C-MAT-TRANSITO TO PEZZO OF C-MAT-A-BARRE.
+           MOVE PROGR-ART OF C-MAT-TRANSITO TO SOCIETA OF C-MAT-A-BARRE.
+           MOVE COLORE OF C-MAT-TRANSITO TO
+               VARIANTE-COL OF C-MAT-A-BARRE.
+           MOVE TAGLIA-OW OF REC-ORDWEB TO TAGLIA OF C-MAT-A-BARRE.
+           MOVE TAGLIA-OW OF REC-ORDWEB TO NTG-MEM.
+           PERFORM ESEGUI-UNITA-ORDWEB THRU EX-ESEGUI-UNITA-ORDWEB
+              VARYING IND-UNITA-OW FROM 1 BY 1
+              UNTIL IND-UNITA-OW > QTA-OW OF REC-ORDWEB.
+       EX-PREPARA-RIGA-ORDWEB.
+           EXIT.
+*
+       ESEGUI-UNITA-ORDWEB.
+           PERFORM TRATTA-LEGGI THRU EX-TRATTA-LEGGI.
+       EX-ESEGUI-UNITA-ORDWEB.
+           EXIT.
+      *ORDWEB*
+*
+      *MAXCAPILOG*
+      *     quanti capi di C-MAT-TRANS-RID sarebbero stati trasferiti
+      *     se l'AS/classe non avesse gia' raggiunto il limite
+      *     TAB-MAX-CAPI (stessa formula di DA-TRASFERIRE qui sopra,
+      *     sommata su tutte le taglie)
+       CALCOLA-CAPI-ESCLUSI-MAX-CAPI.
+           MOVE 0 TO NUM-CAPI-ESCLUSI.
+           PERFORM VARYING IT-LOG FROM 1 BY 1 UNTIL IT-LOG > NTG-NTG
+               IF DISIMPEGNA = "SI"
+                  ADD QTA-GIAC-PF OF REC-SITPF(IT-LOG)
+                    TO NUM-CAPI-ESCLUSI
+               ELSE
+                  ADD QTA-GIAC-PF OF REC-SITPF(IT-LOG)
+                    TO NUM-CAPI-ESCLUSI
+                  ADD QTA-IMP OF REC-SITPF(IT-LOG)
+                    TO NUM-CAPI-ESCLUSI
+               END-IF
+           END-PERFORM.
+       EX-CALCOLA-CAPI-ESCLUSI-MAX-CAPI. EXIT.
+*
+      *     scrive su MAXCAPILOG l'esclusione di un intero C-MAT dal
+      *     DDT unico perche' l'AS/classe a cui appartiene ha gia'
+      *     raggiunto il limite MAX-CAPI impostato a dialogo (o da
+      *     batch, vedi UNICODDTPAR) -- cosi' a fine giornata le
+      *     operations sanno esattamente cosa e' rimasto fuori e va
+      *     ripreso in un run successivo
+       LOGGA-ESCLUSIONE-MAX-CAPI.
+           MOVE W-FORMATO-INTERNO TO DATA-MX OF REC-MAXCAPI.
+           MOVE CONTO-IN-R TO CONTO-MX OF REC-MAXCAPI.
+           MOVE NUMERO-DDT TO NUMERO-DDT-MX OF REC-MAXCAPI.
+           MOVE AS-LOG-MAXCAPI TO AS-MX OF REC-MAXCAPI.
+           MOVE CL-LOG-MAXCAPI TO CLASSE-MX OF REC-MAXCAPI.
+           MOVE C-MAT-TRANS-RID TO C-MAT-MX OF REC-MAXCAPI.
+           MOVE NUM-CAPI-ESCLUSI TO QTA-ESCLUSI-MX OF REC-MAXCAPI.
+           MOVE T-TAB TO TG-MX-1 TG-MX-2 TG-MX-3 TG-MX-4 TG-MX-5
+                         TG-MX-6.
+           WRITE REC-MAXCAPI.
+           DISPLAY "*** MAX-CAPI RAGGIUNTO: ESCLUSO C-MAT "
+                   C-MAT-TRANS-RID " (" NUM-CAPI-ESCLUSI " capi) - "
+                   "AS " AS-LOG-MAXCAPI " CL " CL-LOG-MAXCAPI
+                   UPON SYSERR.
+       EX-LOGGA-ESCLUSIONE-MAX-CAPI. EXIT.
+      *MAXCAPILOG*
+*
+388000 TRATTA-LEGGI.
+387990*ERRPANEL*
+387995     PERFORM MOSTRA-PANNELLO-ERRORE
+387996         THRU EX-MOSTRA-PANNELLO-ERRORE.
+387998*ERRPANEL*
+388100      IF XD = "S"
+388200          DISPLAY "sono in tratta-leggi "
+388300          display dep-tab-unico-ddt
+388400*          display "return per proseguire"
+388500*          accept pro
+388600          .
+388700*     MOVE SPACES TO COD-IN.
+388800*     ACCEPT COD-IN.
+388900*     IF LETT-FINE
+389000*        GO TO EX-TRATTA-LEGGI.
+389100*     IF LETT-ANN-ULT
+389200*       PERFORM ANNULLA-PRECEDENTE THRU EX-ANNULLA-PRECEDENTE
+389300*       MOVE SPACES TO MEM-COD-IN
+389400*       GO TO EX-TRATTA-LEGGI.
+389500*     IF LETT-STAMPA
+389600*       PERFORM STAMPA-RAPPORTINO THRU EX-STAMPA-RAPPORTINO
+389700*       DISPLAY "   rapportino stampato"
+389800*       GO TO EX-TRATTA-LEGGI.
+389900**
+390000*     IF C-MAT-A-BARRE-RID NOT NUMERIC
+390100*        DISPLAY "COD non num >> RILEGGERE"
+390200*        PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+390300*        GO TO EX-TRATTA-LEGGI.
+
+390500*     IF VARIANTE-COL OF C-MAT-A-BARRE = 0
+390600*        DISPLAY "VARIANTE 0 >> RILEGGERE"
+390700*        PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+390800*        GO TO EX-TRATTA-LEGGI.
+390900     MOVE SPACES TO MEM-COD-IN.
+391000     MOVE SOCIETA OF C-MAT-A-BARRE TO SOC-COM.
+391100     MOVE 0 TO PRE-SOC.
+391200     MOVE SOC-COM TO SOCIETA OF C-MAT-A-BARRE.
+391300     COMPUTE ELEM-ART = C-MAT-A-BARRE-RID / 10
+391400     MOVE "K2" TO QT-FUNZIONE OF PARTAB-ART.
+391500     CANCEL "QTABEL"
+391600     CALL "QTABEL" USING PARTAB-ART TABELLA-ARTICOLI-LETTI
+391700                         ELEM-ART.
+391800*     IF TAGLIA OF C-MAT-A-BARRE = 0
+391900*           OR = 9
+392000*      DISPLAY "TAGLIE da  1  a  8"
+392100*        PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+392200*        GO TO EX-TRATTA-LEGGI.
+392300*    IF QT-STATO OF PARTAB-ART NOT = 0
+392400       MOVE 0 TO C-MAT-TRANS-RID
+392500       MOVE MODELLO OF C-MAT-A-BARRE TO MODELLO OF
+392600                         C-MAT-TRANSITO
+392700       MOVE VESTIBILITA OF C-MAT-A-BARRE TO
+392800              VEST-A OF C-MAT-TRANSITO
+392900       MOVE SOCIETA OF C-MAT-A-BARRE TO
+393000                      PROGR-ART OF C-MAT-TRANSITO
+393100       MOVE PEZZO OF C-MAT-A-BARRE TO PEZZO-A OF
+393200                         C-MAT-TRANSITO
+393300       MOVE VARIANTE-COL OF C-MAT-A-BARRE TO COLORE OF
+393400                         C-MAT-TRANSITO.
+393500     IF QT-STATO OF PARTAB-ART NOT = 0
+393600       MOVE C-MAT-TRANS-RID TO W-VALORE-CAMPO
+393700       MOVE "ANAMAT;" TO W-NOME-DATA-SET
+393800       MOVE "C-MAT;" TO W-NOME-CAMPO
+393900       MOVE 7 TO W-MODO
+394000       PERFORM TTDBGET THRU EX-TTDBGET
+394100       IF NOT W-OK-IMAGE
+394200          DISPLAY "Inesist. " C-MAT-A-BARRE-RID
+394210          MOVE "Inesist." TO MSG-PANNELLO-ERR
+394220          PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+394400          GO TO EX-TRATTA-LEGGI.
+394500*ASZERO*
+394600*     IF (A-INPUT-R NOT = 0 AND
+394700*         A-INPUT-R NOT = ANNO OF REC-ANAMAT) OR
+394800*        (S-INPUT-R NOT = 0 AND
+394900*         S-INPUT-R NOT = STAGIONE OF REC-ANAMAT)
+395000*UNICODDT*
+395100*  QUESTO TEST NON SERVE PIU' PERCHE' GIA' FILTRATO
+395200*     IF NOT TUTTI-AS AND (
+395300*        (A-INPUT-R NOT = ANNO OF REC-ANAMAT) OR
+395400*        (S-INPUT-R NOT = STAGIONE OF REC-ANAMAT) )
+395500*       GO TO EX-TRATTA-LEGGI.
+395600*UNICODDT*
+395700*BARBARELLA 260516
+395800*NO FORN = 4 PER AI 05*
+395900*     IF QT-STATO OF PARTAB-ART NOT = 0
+396000*        IF SOCIETA OF C-MAT-A-BARRE = 4
+396100*        AND ANNO OF REC-ANAMAT = 5 AND
+396200*        STAGIONE OF REC-ANAMAT = 4
+
+396400*           DISPLAY "FORNITORE 4 NON AMMESSO PER AI 05"
+396500*           PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+396600*           GO TO EX-TRATTA-LEGGI.
+396700     IF QT-STATO OF PARTAB-ART NOT = 0
+396800       MOVE D-MAT OF REC-ANAMAT TO D-MAT-MEM
+396900*BUDA*
+397000       MOVE PRIMA-TG OF REC-ANAMAT TO PTG-MEM
+397010*PROMO*
+397020       IF PROMOZIONALE OF REC-ANAMAT
+397030          MOVE 1 TO PROMO-MEM
+397040       ELSE
+397050          MOVE 0 TO PROMO-MEM
+397060       END-IF
+397070*PROMO*
+397100       MOVE VALID-REC OF REC-ANAMAT TO VAL-REC-MEM
+397200*VACO*
+397300       MOVE COSTO OF REC-ANAMAT  TO COSTO-MEM
+397400*VACO*
+397500*ASOLOB2C*
+397600       MOVE C-MAT OF REC-ANAMAT TO ANACST-C-MAT-COM
+397700       MOVE MAG-INPUT-R TO ANACST-MAG-COM
+397800* NO-DATGE
+397900*       PERFORM S-SET-1 THRU S-SET-1-EX
+398000* NO-DATGE
+398100       PERFORM RIVALUTA-COSTO-ANAMAT
+398200           THRU EX-RIVALUTA-COSTO-ANAMAT
+398300       IF ANACST-CST-COM NOT = 0
+398400         MOVE ANACST-CST-COM TO COSTO-MEM
+398500       END-IF
+398600* NO-DATGE
+398700*       PERFORM S-SET-2 THRU S-SET-2-EX
+398800* NO-DATGE
+398900*ASOLOB2C*
+399000*       MOVE "SITPF;" TO W-NOME-DATA-SET
+399100*       MOVE "C-MAT;" TO W-NOME-CAMPO
+399200*       MOVE C-MAT-TRANS-RID TO W-VALORE-CAMPO
+399300*       PERFORM TTDBFIND THRU EX-TTDBFIND
+399400*       IF W-OK-IMAGE
+399500*          MOVE 5 TO W-MODO
+399600*          PERFORM TTDBGET-S THRU EX-TTDBGET-S
+399700*          PERFORM TTDBGET-S THRU EX-TTDBGET-S
+399800*                   UNTIL NOT W-OK-IMAGE OR
+399900**MAG6/7*
+400000**                     MAGAZZINO OF REC-SITPF = 7
+400100*                      MAGAZZINO OF REC-SITPF = MAG-INPUT-R
+400200*       END-IF
+400300*       IF NOT W-OK-IMAGE
+400400*          DISPLAY "Manca Sit  "
+400500*                       C-MAT-A-BARRE-RID
+400600*          PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+400700*          GO TO EX-TRATTA-LEGGI.
+400800*NOPRZ*
+400900     MOVE SPACE TO RISP-NO-GIAC RISP-NO-PREZZO.
+401000*
+401100*BUDA*
+401200     MOVE 0 TO PREZZO-MEM.
+401300     IF QT-STATO OF PARTAB-ART NOT = 0
+401400*ACQUO*
+401500*           AND (SI-DT-ESTERO OR
+401600*          (FLAG-ANACON NOT = '0' AND NOT = ' ') OR
+401700*          PRIORITA OF REC-INDIRIZZI = 4 )
+401800           AND PRIORITA OF REC-INDIRIZZI = 4
+401900*
+401950       PERFORM SELEZ-LISTINO-LIN THRU EX-SELEZ-LISTINO-LIN
+402000       PERFORM CERCA-PREZZO-V THRU EX-CERCA-PREZZO-V
+402100       IF NOT W-OK-IMAGE OR PREZZO-MEM = 0
+
+402300          DISPLAY "Manca prezzo al pubblico "
+402400          DISPLAY "    " C-MAT-A-BARRE-RID
+402410          MOVE "Manca prezzo al pubblico" TO MSG-PANNELLO-ERR
+402420          PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+402600          GO TO EX-TRATTA-LEGGI.
+402700*
+402800     IF QT-STATO OF PARTAB-ART NOT = 0
+402900*NOPRZ*
+403000       MOVE 0 TO PREZZO-MEM PREZZO-ANAMAT
+403100*PRODI*
+403200       MOVE 0 TO CAMBIO-MEM
+403300*
+403400       PERFORM CERCA-PREZZO THRU EX-CERCA-PREZZO
+403500*NOPRZ*
+403600*PRZANABU*
+403700*      IF PREZZO-MEM = 0 OR PREZZO-MEM = PREZZO-ANAMAT
+403800       IF PREZZO-MEM = 0
+403900         OR ( PREZZO-MEM = PREZZO-ANAMAT AND
+404000                   NOT SI-DT-ESTERO )
+404100*
+404200*          DISPLAY "Prz vend a CLI 0 o senza sconto"
+404300*          DISPLAY "   " C-MAT-A-BARRE-RID
+404400*NOPRZ*
+404500          MOVE 0 TO OK-PREZZO
+404600          PERFORM TRATTA-NO-PREZZO THRU EX-TRATTA-NO-PREZZO
+404700               UNTIL PREZZO-OK
+404800          IF RISP-NO-PREZZO NOT = "S"
+404900            GO TO EX-TRATTA-LEGGI
+405000          END-IF
+405100*sempre0*
+405200          if prezzo-mem not = 0
+405300            move 0 to prezzo-mem
+405400          end-if
+405500*
+405600       END-IF
+405700     ELSE
+405800*PRODI*
+405900       MOVE CAMBIO-TAB(QT-INDEX-ELEM OF PARTAB-ART)
+406000           TO CAMBIO-MEM
+406100*
+406200       MOVE D-MAT-TAB(QT-INDEX-ELEM OF PARTAB-ART)
+406300           TO D-MAT-MEM
+406400       MOVE PREZZO-TAB(QT-INDEX-ELEM OF PARTAB-ART)
+406500           TO PREZZO-MEM.
+406600*    IF PREZZO-MEM = 0
+406700*         DISPLAY "Manca prz vend a CLI "
+406800*         DISPLAY "   " C-MAT-A-BARRE-RID
+406900*NOPRZ*
+407000*         MOVE 0 TO OK-PREZZO
+407100*         PERFORM TRATTA-NO-PREZZO THRU EX-TRATTA-NO-PREZZO
+407200*              UNTIL PREZZO-OK
+407300*         IF RISP-NO-PREZZO NOT = "S"
+407400*
+407500*           GO TO EX-TRATTA-LEGGI.
+407600*
+407700     IF QT-STATO OF PARTAB-ART NOT = 0
+407800       COMPUTE ELEM-ART = C-MAT-A-BARRE-RID / 10
+407900       MOVE D-MAT-MEM TO D-MAT-ELEM
+408000*BUDA*
+
+408200       MOVE PTG-MEM TO PRIMA-TG-ELEM
+408300       MOVE PREZZO-MEM TO PREZZO-ELEM
+408400*VACO*
+408500       MOVE COSTO-MEM TO COSTO-ELEM
+408600*VACO*
+408700*PRODI*
+408800*      MOVE STK-CAMBIO TO CAMBIO-ELEM
+408900       MOVE CAMBIO-MEM TO CAMBIO-ELEM
+409000       MOVE VAL-REC-MEM TO TIPO-ANA-ELEM
+409100       MOVE LOW-VALUE TO QTA-TAGLIE-ELEM
+409200       MOVE QTA-GIAC OF REC-SITPF TO QTA-GIAC-ELEM
+409210*PROMO*
+409220       MOVE PROMO-MEM TO PROMO-ELEM
+409300     ELSE
+409400       MOVE ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART)
+409500                   TO ART-ELEM-LETTI
+409600       MOVE D-MAT-ELEM TO D-MAT-MEM
+409700       MOVE PRIMA-TG-ELEM TO PTG-MEM
+409710*PROMO*
+409720       MOVE PROMO-ELEM TO PROMO-MEM.
+409800     COMPUTE PREZZO-D = PREZZO-MEM / 100.
+409900     ADD 1 TO QTA-TAGLIA-ELEM(NTG-MEM).
+410000     IF QTA-GIAC-PF-ELEM(NTG-MEM) <
+410100             QTA-TAGLIA-ELEM(NTG-MEM)
+410200           DISPLAY "Manca giac "
+410300             C-MAT-A-BARRE-RID
+410400        MOVE 0 TO OK-GIAC
+410500        PERFORM TRATTA-NO-GIAC THRU EX-TRATTA-NO-GIAC
+410600               UNTIL GIAC-OK
+410700*NOPRZ*
+410800        IF RISP-NO-GIAC NOT = "S"
+410900*
+411000           GO TO EX-TRATTA-LEGGI.
+411100*NOPRZ1*
+411200*    IF RISP-NO-GIAC = "S" OR RISP-NO-PREZZO = "S"
+411300     IF RISP-NO-GIAC = "S"
+411400*PRZBU*
+411500      OR ( RISP-NO-PREZZO = "S" AND SI-DT-ESTERO )
+411600*
+411700       PERFORM INSERISCI-NO-GIAC-PREZZO
+411800           THRU EX-INSERISCI-NO-GIAC-PREZZO
+411900       GO TO EX-TRATTA-LEGGI.
+412000*
+412100*
+412200     ADD 1 TO IND-CAPI-LETTI.
+412300     ADD PREZZO-MEM TO PREZZO-TOT.
+412400     MOVE IND-CAPI-LETTI TO CONT-D.
+412500     DISPLAY CONT-D.
+412600*UNICODDT*
+412700     ADD 1 TO TAB-CAPI-LETTI.
+412800     IF XD = "S"
+412900          DISPLAY "sono in add 1 to ind-capi-letti "
+413000          display dep-tab-unico-ddt
+413100*          display "return per proseguire"
+413200*          accept pro
+413300          .
+413400*UNICODDT*
+413500*EURO*
+413600*EURO1*
+413700     IF W-FORMATO-INTERNO NOT > 011231
+413800       MOVE PREZZO-MEM TO IE-IMPORTO-IN
+413900       PERFORM PRZ-INLIT THRU EX-PRZ-INLIT
+
+414100       COMPUTE PREZZO-D = IE-IMPORTO-OU / 100
+414200     ELSE
+414300       COMPUTE PREZZO-D = PREZZO-MEM / 100.
+414400*
+414500*
+414600*     CALL "FAIBEEP".
+414700       DISPLAY CONT-D " "
+414800                  D-MAT-ELEM SPACE PREZZO-D.
+414900*UNICODDT*
+415000     PERFORM RIMETTI-DEP-TAB-UNICO-DDT THRU
+415100          EX-RIMETTI-DEP-TAB-UNICO-DDT.
+415200     IF XD = "S"
+415300         DISPLAY "sono in tratta-leggi DOPO RIMETTI-DEP-TAB"
+415400         DISPLAY "AS=" TAB-AS " CL=" TAB-CL
+415500             " MAX-CAPI=" TAB-MAX-CAPI
+415600             " CAPI-LETTI=" TAB-CAPI-LETTI
+415700*          DISPLAY ELE-TAB-UNICO-DDT(1)
+415800*          DISPLAY ELE-TAB-UNICO-DDT(2)
+415900*          DISPLAY ELE-TAB-UNICO-DDT(3)
+416000*          DISPLAY ELE-TAB-UNICO-DDT(4)
+416100*          DISPLAY ELE-TAB-UNICO-DDT(5)
+416200*          display "return per proseguire"
+416300*          accept pro
+416400          .
+416500*UNICODDT*
+416600*EURO*
+416700*EURO1*
+416800     IF W-FORMATO-INTERNO NOT > 011231
+416900       MOVE PREZZO-TOT TO IE-IMPORTO-IN
+417000       PERFORM PRZ-INLIT THRU EX-PRZ-INLIT
+417100       COMPUTE PREZZO-TOT-D = IE-IMPORTO-OU / 100
+417200*       DISPLAY "  Tot. L." PREZZO-TOT-D
+417300     ELSE
+417400       COMPUTE PREZZO-TOT-D = PREZZO-TOT / 100
+417500*       DISPLAY " Tot. Eur." PREZZO-TOT-D
+417600     END-IF
+417700*
+417800     PERFORM INSERT-ELEM-SING THRU EX-INSERT-ELEM-SING.
+417900     IF QT-STATO OF PARTAB-ART = 0
+418000       MOVE ART-ELEM-LETTI
+418100          TO ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART)
+418200     ELSE
+418300       MOVE "K1" TO QT-FUNZIONE OF PARTAB-ART
+418400     CANCEL "QTABEL"
+418500       CALL "QTABEL" USING PARTAB-ART TABELLA-ARTICOLI-LETTI
+418600                           ART-ELEM-LETTI
+418700       IF QT-STATO OF PARTAB-ART NOT = 0
+418800         MOVE QT-STATO OF PARTAB-ART TO ERR-DISP
+418900         DISPLAY "ERR INSERIM QTABEL " ERR-DISP
+419000               " - TRATTA-LEGGI"
+419100     CANCEL "QDBERROR"
+419200         CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+419300     MOVE COD-IN TO MEM-COD-IN.
+419400 EX-TRATTA-LEGGI.
+419500     EXIT.
+419600*
+419700*
+419800*NOPRZ*
+
+420000 INSERISCI-NO-GIAC-PREZZO.
+420100     ADD 1 TO IND-CAPI-NO-GIAC.
+420200     IF RISP-NO-GIAC = "S"
+420300       DISPLAY "INSERITO Manca GIAC."
+420400*PRZBU*
+420500       MOVE "MancaGIAC" TO CAUSALE-NO-GIAC (IND-CAPI-NO-GIAC).
+420600*
+420700*NOPRZ1*
+420800*PRZBU*
+420900     IF ( RISP-NO-PREZZO = "S" AND SI-DT-ESTERO )
+421000       DISPLAY "INS. Manca PREZZO x ESTERO"
+421100       MOVE "MancaPRZ" TO CAUSALE-NO-PRZ (IND-CAPI-NO-GIAC).
+421200*
+421300     MOVE C-MAT-A-BARRE-RID TO
+421400              C-MAT-NO-GIAC (IND-CAPI-NO-GIAC).
+421500     MOVE D-MAT-MEM TO D-MAT-NO-GIAC (IND-CAPI-NO-GIAC).
+421600     MOVE PREZZO-MEM TO PREZZO-NO-GIAC (IND-CAPI-NO-GIAC).
+      *NOGIACREP*
+           MOVE T-TAB TO TG-1 TG-2 TG-3 TG-4 TG-5 TG-6 TG-7.
+           MOVE SPACES TO SUPERV-NG OF REC-NOGIACREP.
+           MOVE 0 TO ORA-SUPERV-NG OF REC-NOGIACREP.
+           MOVE W-FORMATO-INTERNO TO DATA-NG OF REC-NOGIACREP.
+           MOVE MAG-INPUT-R TO MAGAZZINO-NG OF REC-NOGIACREP.
+           MOVE C-MAT-A-BARRE-RID TO C-MAT-NG OF REC-NOGIACREP.
+           MOVE D-MAT-MEM TO D-MAT-NG OF REC-NOGIACREP.
+           MOVE PREZZO-MEM TO PREZZO-NG OF REC-NOGIACREP.
+           IF RISP-NO-GIAC = "S"
+               MOVE "MancaGIAC" TO CAUSALE-NG OF REC-NOGIACREP
+               WRITE REC-NOGIACREP
+           END-IF.
+           IF ( RISP-NO-PREZZO = "S" AND SI-DT-ESTERO )
+               MOVE "MancaPRZ" TO CAUSALE-NG OF REC-NOGIACREP
+      *SUPERV*
+               MOVE SUPERV-NO-PREZZO TO SUPERV-NG OF REC-NOGIACREP
+               MOVE ORA-SUPERV-MEM TO ORA-SUPERV-NG OF REC-NOGIACREP
+      *SUPERV*
+               WRITE REC-NOGIACREP
+           END-IF.
+      *NOGIACREP*
+421700 EX-INSERISCI-NO-GIAC-PREZZO.
+421800     EXIT.
+421900*
+422000*
+422100 TTDBGET-S.
+422200* 4099     COPY PDBGET REPLACING AREA-REC-SET BY REC-SITPF
+422300* 4100                  EX-TTDBGET BY EX-TTDBGET-S.
+422400*                                           *********************
+422500*IF X8=OFF
+422600*CONTROL NOLIST
+422700*IF
+422800     CALL "DBGET" USING W-NOME-DATA-BASE-1
+422900                        W-NOME-DATA-SET
+423000                        W-MODO
+423100                        W-CA-IMAGE
+423200                        W-TUTTO-RECORD
+423300                        REC-SITPF
+423400                        W-VALORE-CAMPO.
+423500     IF W-ERRORI-TRAGICI
+423600        MOVE 4 TO W-INDICE-8
+423700        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+423800 EX-TTDBGET-S.
+423900     EXIT.
+424000*
+424100*
+424200*CONTROL LIST
+424300*
+424400*
+424500*
+424600 TTDBGET.
+424700* 4124     COPY PDBGET.
+424800*                                           ********************* PDBGET
+424900*IF X8=OFF                                                        PDBGET
+425000*CONTROL NOLIST                                                   PDBGET
+425100*IF                                                               PDBGET
+425200     CALL "DBGET" USING W-NOME-DATA-BASE-1                        PDBGET
+425300                        W-NOME-DATA-SET                           PDBGET
+425400                        W-MODO                                    PDBGET
+425500                        W-CA-IMAGE                                PDBGET
+425600                        W-TUTTO-RECORD                            PDBGET
+425700                        AREA-REC-SET                              PDBGET
+
+425900                        W-VALORE-CAMPO.                           PDBGET
+426000     IF W-ERRORI-TRAGICI                                          PDBGET
+426100        MOVE 4 TO W-INDICE-8                                      PDBGET
+426200        CALL "QDBERROR" USING W-COMMON.                           PDBGET
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+426300 EX-TTDBGET.                                                      PDBGET
+426400     EXIT.                                                        PDBGET
+426500*                                                                 PDBGET
+426600*                                                                 PDBGET
+426700*CONTROL LIST                                                     PDBGET
+426800*                                                                 PDBGET
+426900*
+427000*
+427100 TRATTA-NO-GIAC.
+427150     MOVE "Manca GIAC." TO MSG-PANNELLO-ERR.
+427160     PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE.
+427300     MOVE SPACE TO RISP-NO-GIAC.
+427400     DISPLAY "     " D-MAT-ELEM SPACE PREZZO-D.
+427500     DISPLAY "CONFERMI MANCA GIAC ? (S/N)".
+427600*     ACCEPT RISP-NO-GIAC.
+427700     MOVE "N" TO RISP-NO-GIAC
+427800     DISPLAY RISP-NO-GIAC
+427900*
+428000     IF RISP-NO-GIAC NOT = "S" AND NOT = "N"
+428100        GO TO EX-TRATTA-NO-GIAC.
+428200     MOVE 1 TO OK-GIAC.
+428300*NOPRZ*
+428400*    IF RISP-NO-GIAC NOT = "S"
+428500*       NEXT SENTENCE
+428600*      ELSE
+428700*         DISPLAY "INSERITO Manca GIAC."
+428800*         ADD 1 TO IND-CAPI-NO-GIAC
+428900*         MOVE C-MAT-A-BARRE-RID TO
+429000*                  C-MAT-NO-GIAC (IND-CAPI-NO-GIAC)
+429100*         MOVE D-MAT-MEM TO D-MAT-NO-GIAC (IND-CAPI-NO-GIAC)
+429200*         MOVE PREZZO-MEM TO PREZZO-NO-GIAC (IND-CAPI-NO-GIAC).
+429300 EX-TRATTA-NO-GIAC.
+429400     EXIT.
+429500*
+429600*NOPRZ*
+429700 TRATTA-NO-PREZZO.
+429750     MOVE "Manca prezzo" TO MSG-PANNELLO-ERR.
+429760     PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE.
+429900     MOVE SPACE TO RISP-NO-PREZZO.
+430000*NODMAT*
+430100**    DISPLAY "     " D-MAT-ELEM.
+430200     DISPLAY "     " D-MAT-MEM.
+430300*SUPERV*
+430310     DISPLAY "MANCA PREZZO - CODICE SUPERVISORE ? ".
+430320     MOVE SPACES TO COD-SUPERV-IN.
+430330     ACCEPT COD-SUPERV-IN.
+430340     PERFORM CONTROLLA-COD-SUPERV THRU EX-CONTROLLA-COD-SUPERV.
+430350     IF SUPERV-VALIDO
+430360        MOVE "S" TO RISP-NO-PREZZO
+430370        MOVE COD-SUPERV-IN TO SUPERV-NO-PREZZO
+430380        ACCEPT ORA-SUPERV-MEM FROM TIME
+430390     ELSE
+430400        MOVE "CODICE SUPERVISORE NON VALIDO" TO MSG-PANNELLO-ERR
+430405        PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+430410        DISPLAY "CODICE SUPERVISORE NON VALIDO"
+430420        MOVE "N" TO RISP-NO-PREZZO
+430430     END-IF.
+430440*SUPERV*
+430700*
+430800     IF RISP-NO-PREZZO NOT = "S" AND NOT = "N"
+430900        GO TO EX-TRATTA-NO-PREZZO.
+431000     MOVE 1 TO OK-PREZZO.
+431100 EX-TRATTA-NO-PREZZO.
+431200     EXIT.
+431300*
+431310*ERRPANEL*
+431320*     beep piu' segnala un messaggio sul pannello di errore
+431330*     persistente (MSG-PANNELLO-ERR), da mostrare e acquietare
+431340*     in testa alla prossima lettura (MOSTRA-PANNELLO-ERRORE in
+431350*     TRATTA-LEGGI), oltre al DISPLAY/FAIBEEP puntuali esistenti:
+431360*     cosi' un operatore che non ha sentito il beep vede ancora
+431370*     l'ultimo errore alla battuta successiva.
+431380 REGISTRA-ERRORE.
+431390     PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM.
+431400     MOVE "S" TO PANNELLO-ERR-SW.
+431410     DISPLAY "*** " MSG-PANNELLO-ERR " ***".
+431420 EX-REGISTRA-ERRORE.
+431430     EXIT.
+431440*
+431450 MOSTRA-PANNELLO-ERRORE.
+431460     IF PANNELLO-ERR-ATTIVO
+431470        DISPLAY "*** " MSG-PANNELLO-ERR " ***"
+431480        MOVE SPACE TO PANNELLO-ERR-SW
+431490     END-IF.
+431500 EX-MOSTRA-PANNELLO-ERRORE.
+431510     EXIT.
+431520*ERRPANEL*
+431530*
+431540*
+431550 TTDBFIND.
+431600* 4192     COPY PDBFIND.
+
+431800*                                           ********************* PDBFIND
+431900*IF X8=OFF                                                        PDBFIND
+432000*CONTROL NOLIST                                                   PDBFIND
+432100*IF                                                               PDBFIND
+432200     MOVE 1 TO W-MODO.                                            PDBFIND
+432300     CALL "DBFIND" USING W-NOME-DATA-BASE-1                       PDBFIND
+432400                         W-NOME-DATA-SET                          PDBFIND
+432500                         W-MODO                                   PDBFIND
+432600                         W-CA-IMAGE                               PDBFIND
+432700                         W-NOME-CAMPO                             PDBFIND
+432800                         W-VALORE-CAMPO.                          PDBFIND
+432900     IF W-ERRORI-TRAGICI                                          PDBFIND
+433000        MOVE 3 TO W-INDICE-8                                      PDBFIND
+433100        CALL "QDBERROR" USING W-COMMON.                           PDBFIND
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+433200 EX-TTDBFIND.                                                     PDBFIND
+433300     EXIT.                                                        PDBFIND
+433400*                                                                 PDBFIND
+433500*CONTROL LIST                                                     PDBFIND
+433600*                                                                 PDBFIND
+433700*                                                                 PDBFIND
+433800*
+433900 INSERT-ELEM-SING.
+434000     MOVE "K1" TO QT-FUNZIONE OF PARTAB-SING.
+434100*UNICODDT*
+434200     MOVE IND-CAPI-LETTI TO CONT-SING.
+434300*     MOVE TAB-CAPI-LETTI TO CONT-SING.
+434400*UNICODDT*
+434500     MOVE C-MAT-A-BARRE-RID TO C-MAT-SING.
+434600     MOVE D-MAT-MEM TO D-MAT-SING.
+434700     MOVE PTG-MEM TO PRIMA-TG-SING.
+434800     MOVE PREZZO-MEM TO PREZZO-SING.
+434900*MOVSKU
+435000     MOVE SPACES TO SKU-SING.
+434910*PROMO*
+434920     MOVE PROMO-MEM TO PROMO-SING.
+434930*PROMO*
+435100     CANCEL "QTABEL"
+435200     CALL "QTABEL" USING PARTAB-SING
+435300                           TABELLA-SINGOLI
+435400                              ELEMENTO-SINGOLI.
+435500*     IF QT-STATO OF PARTAB-SING NOT = 0
+435600*        MOVE QT-STATO OF PARTAB-SING TO ERR-DISP
+435700*        DISPLAY "ERR QTABEL SING  " ERR-DISP
+435800*        DISPLAY "INSERIMENTO "
+435900*        DISPLAY "PER ELEMENTO     " C-MAT-A-BARRE-RID
+436000*     CANCEL "QDBERROR"
+436100*        CALL "QDBERROR" USING W-COMMON.
+      *CKPNEG*
+436110     MOVE C-MAT-SING    TO C-MAT-CKP.
+436120     MOVE CONT-SING     TO CONT-CKP.
+436130     MOVE D-MAT-SING    TO D-MAT-CKP.
+436140     MOVE PREZZO-SING   TO PREZZO-CKP.
+436150     MOVE PRIMA-TG-SING TO PRIMA-TG-CKP.
+436160     MOVE SKU-SING      TO SKU-CKP.
+436165     MOVE NTG-MEM       TO NTG-CKP.
+      *PROMO*
+436167     MOVE PROMO-SING    TO PROMO-CKP.
+      *PROMO*
+436170     MOVE T-TAB TO TC-1 TC-2 TC-3 TC-4 TC-5 TC-6 TC-7.
+436180     WRITE REC-CKP.
+      *CKPNEG*
+436200 EX-INSERT-ELEM-SING.
+436300     EXIT.
+436400*
+436500*
+436600* ANNULLA-PRECEDENTE.
+436700*     IF MEM-COD-IN = SPACES
+436800*       DISPLAY "nulla da annullare"
+436900*       GO TO EX-ANNULLA-PRECEDENTE.
+437000*     MOVE MEM-COD-IN TO COD-IN.
+437100*     COMPUTE ELEM-ART = C-MAT-A-BARRE-RID / 10
+437200*     MOVE "K2" TO QT-FUNZIONE OF PARTAB-ART.
+437300*     CANCEL "QTABEL"
+437400*     CALL "QTABEL" USING PARTAB-ART TABELLA-ARTICOLI-LETTI
+437500*                         ELEM-ART.
+
+437700*     IF QT-STATO OF PARTAB-ART NOT = 0
+437800*       MOVE QT-STATO OF PARTAB-ART TO ERR-DISP
+437900*         DISPLAY "ERR RILETTURA QTABEL " ERR-DISP
+438000*               " - ANNULLA-PRECEDENTE"
+438100*     CANCEL "QDBERROR"
+438200*         CALL "QDBERROR" USING W-COMMON.
+438300*     SUBTRACT PREZZO-TAB(QT-INDEX-ELEM OF PARTAB-ART)
+438400*              FROM PREZZO-TOT.
+438500*     PERFORM DELETE-ELEM-SING THRU EX-DELETE-ELEM-SING.
+438600*     SUBTRACT 1 FROM QTA-TAGLIA-TAB(QT-INDEX-ELEM OF PARTAB-ART,
+438700*                 TAGLIA OF C-MAT-A-BARRE) IND-CAPI-LETTI.
+438800*     MOVE QTA-TAGLIA-TAB(QT-INDEX-ELEM OF PARTAB-ART,
+438900*                 TAGLIA OF C-MAT-A-BARRE) TO DISP-4.
+439000*     DISPLAY "annullata 1 lettura "
+439100*     DISPLAY "ancora " DISP-4
+439200*                  C-MAT-A-BARRE-RID.
+439300**EURO1*
+439400*     IF W-FORMATO-INTERNO NOT > 011231
+439500*       MOVE PREZZO-TOT TO IE-IMPORTO-IN
+439600*       PERFORM PRZ-INLIT THRU EX-PRZ-INLIT
+439700*       COMPUTE PREZZO-TOT-D = IE-IMPORTO-OU / 100
+439800*       DISPLAY "  Tot. L." PREZZO-TOT-D
+439900*     ELSE
+440000*       COMPUTE PREZZO-TOT-D = PREZZO-TOT / 100
+440100*       DISPLAY " Tot. Eur." PREZZO-TOT-D.
+440200**
+440300* EX-ANNULLA-PRECEDENTE.
+440400*     EXIT.
+440500*
+440600*EURO1*
+440700 PRZ-INLIT.
+440800* 4282     COPY PDAEU.
+440900*                                           ********************* PDAEU
+441000*IF X8=OFF                                                        PDAEU
+441100*CONTROL NOLIST                                                   PDAEU
+441200*IF                                                               PDAEU
+441300       CALL "QDAEURO" USING        PAR-INEU                       PDAEU
+441400       IF IE-ERRORE                                               PDAEU
+441500         DISPLAY IE-MSG UPON CONSOLE                              PDAEU
+441600       END-IF.                                                    PDAEU
+441700*                                           ********************* PDAEU
+441800*CONTROL LIST                                                     PDAEU
+441900*                                                                 PDAEU
+442000 EX-PRZ-INLIT.
+442100     EXIT.
+442200*
+442300 DELETE-ELEM-SING.
+442400     MOVE "K3" TO QT-FUNZIONE OF PARTAB-SING.
+442500     MOVE IND-CAPI-LETTI TO CONT-SING.
+442600     MOVE C-MAT-A-BARRE-RID TO C-MAT-SING.
+442700     CANCEL "QTABEL"
+442800     CALL "QTABEL" USING PARTAB-SING
+442900                           TABELLA-SINGOLI
+443000                              ELEMENTO-SINGOLI.
+443100     IF QT-STATO OF PARTAB-SING NOT = 0
+443200        MOVE QT-STATO OF PARTAB-SING TO ERR-DISP
+443300        DISPLAY "ERR QTABEL SING  " ERR-DISP
+443400        DISPLAY "ANNULLO PREC"
+
+443600        DISPLAY "PER ELEMENTO     " C-MAT-A-BARRE-RID
+443700     CANCEL "QDBERROR"
+443800        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+443900 EX-DELETE-ELEM-SING.
+444000     EXIT.
+444100*
+444200*
+444300*PAGE
+444400*
+444500 TRATTA-LETTI.
+444600*    DISPLAY "hJ".
+444700*       PERFORM VARYING IR FROM 1 BY 1
+444800*            UNTIL IR > SALTO
+444900        DISPLAY SPACE
+445000*       END-PERFORM
+445100*
+445200     MOVE IND-CAPI-LETTI TO TOT-CAPI-LETTI-1.
+445300     DISPLAY "- Tot CAPI - " TOT-CAPI-LETTI-1.
+445400     MOVE IND-CAPI-NO-GIAC TO TOT-CAPI-NO-GIAC.
+445500*NOPRZ*
+445600     DISPLAY "- No GIAC./PREZZO - " TOT-CAPI-NO-GIAC.
+445700*
+445800     DISPLAY " ".
+445900     DISPLAY "Vuoi STORNARE "
+446000         "(SI-NO)".
+446100     MOVE SPACES TO CONFERMA-STORNO.
+446200     ACCEPT CONFERMA-STORNO.
+446300     IF (CONFERMA-STORNO = "SI" OR = "si") AND
+446400               TOT-CAPI-LETTI-1 NOT = 0
+446500*       DISPLAY "hJ"
+446600*       PERFORM VARYING IR FROM 1 BY 1
+446700*            UNTIL IR > SALTO
+446800        DISPLAY SPACE
+446900*       END-PERFORM
+447000        DISPLAY    "Dammi il CODICE"
+447100        MOVE SPACES TO COD-IN MEM-COD-IN
+447200        DISPLAY " . fine lettura"
+447300        DISPLAY " @ storno totale"
+447400*       DISPLAY "l"
+447500*        MOVE 3 TO QT-ADDR-KEY OF PARTAB-SING
+447600        MOVE 1 TO QT-ADDR-KEY OF PARTAB-SING
+447700*
+447800        MOVE 8 TO QT-LL-KEY OF PARTAB-SING
+447900     CANCEL "QSORTAB"
+448000        CALL "QSORTAB" USING PARTAB-SING TABELLA-SINGOLI
+448100        PERFORM TRATTA-STORNO THRU EX-TRATTA-STORNO
+448200               UNTIL LETT-FINE.
+448300*       DISPLAY "m".
+448400     IF IND-CAPI-LETTI NOT < 1
+448500        MOVE 5 TO W-MODO
+448600        PERFORM TTLOCK-T THRU EX-TTLOCK-T
+448700*volante*
+448800*       if CONTO-IN-R = 10010261
+448900*         perform leggi-paramdt-fittizi
+449000*                 thru ex-leggi-paramdt-fittizi
+449100*         perform agg-dparam-fittizi
+449200*                 thru ex-agg-dparam-fittizi
+449300*         move 61222 to AA-MM-GG-DDT
+
+449500*       else
+449600          PERFORM LEGGI-PARAMDT THRU EX-LEGGI-PARAMDT
+449700          PERFORM AGG-DPARAM THRU EX-AGG-DPARAM
+449800          MOVE W-FORMATO-INTERNO TO AA-MM-GG-DDT
+449900*       end-if
+450000*
+450100*       DISPLAY "hJ"
+450200*       DISPLAY "BBBBBBB"
+450300        DISPLAY "Aggiorno  "
+450400        DISPLAY "BOLLA n.  " NUMERO-DDT
+450500*
+450600        IF QT-NUM-ELEM-EFF OF PARTAB-SING > 0
+450700* NO-DATGE
+450800*          PERFORM S-SET-1 THRU S-SET-1-EX
+450900* NO-DATGE
+451000          PERFORM INSERISCI-MOVSKU THRU INSERISCI-MOVSKU-EX
+451100                   VARYING IND-BARUNI FROM 1 BY 1
+451200                         UNTIL IND-BARUNI >
+451300                                 QT-NUM-ELEM-EFF OF PARTAB-SING
+451400          PERFORM S-S-COMMIT THRU S-S-COMMIT-EX
+451500* NO-DATGE
+451600*          PERFORM S-SET-2 THRU S-SET-2-EX
+451700* NO-DATGE
+451800        END-IF
+451900*BUDA*
+452000        IF PRIORITA OF REC-INDIRIZZI = 4
+452100*conv*
+452200          MOVE SPACE               TO DIR-VAR-VALUE
+452300          MOVE "RETIS_DIRECTORY"   TO DIR-VAR-NAME
+452400          DISPLAY DIR-VAR-NAME UPON ENVIRONMENT-NAME
+452500          ACCEPT DIR-VAR-VALUE FROM ENVIRONMENT-VALUE
+452600*
+452700          MOVE SPACE               TO USER-VAR-VALUE
+452800          MOVE "RETIS_UTENTE"      TO USER-VAR-NAME
+452900          DISPLAY USER-VAR-NAME UPON ENVIRONMENT-NAME
+453000          ACCEPT USER-VAR-VALUE FROM ENVIRONMENT-VALUE
+453100*
+453200          MOVE "dd_BARCNEG"        TO FILE-VAR-NAME
+453300          MOVE SPACES              TO FILE-VAR-VALUE
+453400*movsku
+453500*          STRING DIR-VAR-VALUE DELIMITED BY SPACE
+453600          STRING
+453700               USER-VAR-VALUE DELIMITED BY SPACE
+453800*              "_BARCNEG" DELIMITED BY SIZE
+453900               "_BC" DELIMITED BY SIZE
+454000               "_" AA-MM-GG-DDT NUMERO-DDT
+454100               "_" MAG-INPUT-R "_" NEG-IN
+454200               "_B"
+454300                          DELIMITED BY SIZE
+454400*movsku*
+454500                  INTO FILE-VAR-VALUE
+454600          DISPLAY FILE-VAR-NAME  UPON ENVIRONMENT-NAME
+454700          DISPLAY FILE-VAR-VALUE UPON ENVIRONMENT-VALUE
+454800*conv-end*
+454900          OPEN OUTPUT FILE-BC
+455000        END-IF
+455100        PERFORM SCRIVI-RECORD THRU EX-SCRIVI-RECORD
+455200            VARYING W-INDICE-3 FROM 1 BY 1
+
+455400               UNTIL W-INDICE-3 > QT-NUM-ELEM-EFF OF PARTAB-ART
+455500*BUDA*
+455600        MOVE 1 TO QT-ADDR-KEY OF PARTAB-SING
+455700        MOVE 10 TO QT-LL-KEY OF PARTAB-SING
+455800     CANCEL "QSORTAB"
+455900        CALL "QSORTAB" USING PARTAB-SING
+456000                                TABELLA-SINGOLI
+456100        IF PRIORITA OF REC-INDIRIZZI = 4
+456200*MOVSKU
+456300           PERFORM INTESTA-FILE-BC THRU EX-INTESTA-FILE-BC
+456400*MOVSKU
+456500           PERFORM SCORRI-TAB-SING THRU EX-SCORRI-TAB-SING
+456600               VARYING W-INDICE-3 FROM 1 BY 1
+456700                 UNTIL W-INDICE-3 > QT-NUM-ELEM-EFF
+456800                      OF PARTAB-SING
+456900           CLOSE FILE-BC
+      *RICMOV*
+           PERFORM RICONCILIA-MOVSKU-BARCNEG THRU
+                   EX-RICONCILIA-MOVSKU-BARCNEG
+      *RICMOV*
+457000          ELSE
+457100             PERFORM CALL-COMMAND THRU EX-CALL-COMMAND
+457200             PERFORM SCORRI-TB THRU EX-SCORRI-TB
+457300             PERFORM CALL-COMMAND-2 THRU EX-CALL-COMMAND-2
+457400        END-IF
+457500        PERFORM SCRIVI-BOLLE THRU EX-SCRIVI-BOLLE
+457600        PERFORM CHIAMA-PRINTDDT THRU EX-CHIAMA-PRINTDDT
+457700*BUDA*
+457800*       IF FLAG-ANACON NOT = '0' AND NOT = ' '
+457900*         PERFORM CHIAMA-WRITERES THRU EX-CHIAMA-WRITERES
+458000*       END-IF
+458100        IF PRIORITA OF REC-INDIRIZZI = 4
+458200*EURO1*
+458300           MOVE DIVISA OF REC-CONFATT TO
+458400                          DIVISA-PRIMO-LETTO
+458500*          CANCEL "PRTBCEU6"
+458600*          CALL "PRTBCEU6" USING W-COMMON
+458700*MOVSKU
+458800*           CANCEL "PRTBCEU7"
+458900*           CALL "PRTBCEU7" USING W-COMMON
+459000           CANCEL "PRTBCEU8"
+459100           CALL "PRTBCEU8" USING W-COMMON
+459200                                 SQLCA
+459300                                 REC-CONFATT
+459400                                 AA-MM-GG-DDT
+459500                                 NUMERO-DDT
+459600                                 DIVISA-PRIMO-LETTO
+459700                                 DESTINO-USCITA
+459710                                 C-MAT-A-BARRE-RID
+459720                                 NEG-IN
+459730                                 STATO-STAMPA-LBL
+      *LBLERR*
+           IF STATO-STAMPA-LBL NOT = 0
+              AND IND-CAPI-LBL-ERR < 100
+              ADD 1 TO IND-CAPI-LBL-ERR
+              MOVE C-MAT-A-BARRE-RID TO
+                         C-MAT-LBL-ERR (IND-CAPI-LBL-ERR)
+              MOVE NEG-IN TO NEG-LBL-ERR (IND-CAPI-LBL-ERR)
+              MOVE DESTINO-USCITA TO
+                         DEST-LBL-ERR (IND-CAPI-LBL-ERR)
+           END-IF
+      *LBLERR*
+459800        END-IF
+459900        IF IND-CAPI-NO-GIAC > 0 OR IND-CAPI-LBL-ERR > 0
+460000           PERFORM STAMPA-NO-GIAC THRU EX-STAMPA-NO-GIAC
+460100        END-IF
+460200        PERFORM TTUNLOCK THRU EX-TTUNLOCK
+460300        IF FLAG-ANACON NOT = '0' AND NOT = ' '
+460400           PERFORM ALLINEA-BOLLA-ESTERO
+460500              THRU EX-ALLINEA-BOLLA-ESTERO
+460600        END-IF
+460700        PERFORM AVANZA-DDT THRU EX-AVANZA-DDT
+460800*TASTO-PER-CONTINUARE*
+460900        DISPLAY "premi un tasto per continuare..."
+461000        ACCEPT TASTO-INP
+461100*
+
+461300     END-IF.
+461400 EX-TRATTA-LETTI.
+461500     EXIT.
+461600*
+461700*
+461800 ALLINEA-BOLLA-ESTERO.
+461900     MOVE RIF-BOLLA-DDT TO INPUT-RIF-TRASF.
+462000     IF CONTO-FATTURA-MEM NOT = 0
+462100       MOVE CONTO-FATTURA-MEM TO INPUT-CONTO-TRASF
+462200     ELSE
+462300       MOVE CONTO-IN-R TO INPUT-CONTO-TRASF
+462400     END-IF.
+462500     CALL  "PYTHON"
+462600     USING "allinea_bolle_in_estero"
+462700           "allinea_estero"
+462800           PY-INPUT-TRASF
+462900           PY-OUTPUT-TRASF.
+463000     IF OUTPUT-ERR-TRASF NOT = SPACES
+463100        DISPLAY 'ERRORE!'
+463200        DISPLAY OUTPUT-ERR-TRASF
+463300     END-IF.
+463400 EX-ALLINEA-BOLLA-ESTERO.
+463500     EXIT.
+463600 AVANZA-DDT.
+463700*
+463800*questo rif_intr ha anno a due cifre
+463900   MOVE RIF-BOLLA-DDT TO INPUT-RIF-INTR.
+464000   IF CONTO-FATTURA-MEM NOT = 0
+464100     MOVE CONTO-FATTURA-MEM TO INPUT-CONTO
+464200   ELSE
+464300     MOVE CONTO-IN-R TO INPUT-CONTO
+464400   END-IF.
+464500   MOVE MAG-INPUT-R TO INPUT-MAG.
+464600*il flag E indica ddt stock o estero alla libreria dell'avanzament
+464700   MOVE 'E' TO INPUT-FLAG.
+464800   CALL "PYTHON" USING "avanzamento"
+464900                       "genera_avanzamento"
+465000                         PY-INPUT-REC-B
+465100                         PY-OUTPUT-REC-B.
+465200   IF OUTPUT-VAL = 'KO'
+465300       DISPLAY 'AVANZAMENTO NON RIUSCITO'.
+465400 EX-AVANZA-DDT.
+465500     EXIT.
+465600*
+465700*
+465800 CALL-COMMAND.
+465900     MOVE NUMERO-DDT TO BUILD-N-DDT
+466000                        PURGE-N-DDT
+466100                        FILE-N-DDT
+466200                        FILE-N-DDT-2
+466300                        PRINT-N-DDT
+466400                        PRINT-N-DDT-2.
+466500     CANCEL "COMMAND2"
+466600     CALL "COMMAND2" USING COMANDO-BUILD
+466700                                     ERR, ERR-PARM.
+466800     IF ERR NOT = 0
+466900        MOVE ERR TO ERR-DISP
+467000*ERR-279*
+
+467200        DISPLAY "Errore COMMAND BUILD - P" BUILD-N-DDT
+467300                SPACE "-  " ERR-DISP.
+467400*       STOP RUN.
+467500*
+467600     CANCEL "COMMAND2"
+467700     CALL "COMMAND2" USING COMANDO-FILE
+467800                                     ERR, ERR-PARM.
+467900     IF ERR NOT = 0
+468000        MOVE ERR TO ERR-DISP
+468100        DISPLAY "Errore COMMAND FILE ECQ - P" BUILD-N-DDT
+468200                SPACE "-  " ERR-DISP
+468300        MOVE 1 TO JRUNC
+468400        STOP RUN JRUNC.
+468500     OPEN OUTPUT FILE-PEND.
+468600 EX-CALL-COMMAND.
+468700     EXIT.
+468800*
+468900*
+469000 STAMPA-NO-GIAC.
+469100     MOVE 100 TO CONTA-RIGHE.
+469200     MOVE 1 TO CONTA-PAGINE.
+469300     PERFORM APRI-STAMPA THRU EX-APRI-STAMPA.
+469400     PERFORM STAMPA-DETT-N-G THRU EX-STAMPA-DETT-N-G
+469500                VARYING W-INDICE-3 FROM 1 BY 1
+469600                    UNTIL W-INDICE-3 >
+469700                        IND-CAPI-NO-GIAC.
+      *LBLERR*
+           IF IND-CAPI-LBL-ERR > 0
+              MOVE SPACES TO DATI-RIGA
+              MOVE "   ETICHETTE NON STAMPATE (VEDI LBLERRLOG)"
+                                     TO DATI-RIGA
+              MOVE 2 TO N-RIGA-STAMPA
+              PERFORM SCRIVI THRU EX-SCRIVI
+              PERFORM STAMPA-DETT-LBL THRU EX-STAMPA-DETT-LBL
+                         VARYING W-INDICE-3 FROM 1 BY 1
+                             UNTIL W-INDICE-3 >
+                                 IND-CAPI-LBL-ERR
+           END-IF.
+      *LBLERR*
+469800     PERFORM CHIUDI-STAMPA THRU EX-CHIUDI-STAMPA.
+469900 EX-STAMPA-NO-GIAC.
+470000     EXIT.
+470100*
+470200*
+470300 APRI-STAMPA.
+470400     MOVE  136  TO LL-RIGA.
+470500     MOVE 9999 TO N-MAX-RIGHE.
+470600     MOVE "N" TO PRE-NOME-FILE.
+470700     MOVE NUMERO-DDT TO TERM-N-FILE.
+470800     CALL "QOLPPR" USING PAR-PRINT
+470900                          RIGA BUFFER.
+471000     MOVE 0   TO N-STAMPANTE.
+471100     MOVE "M" TO COMANDO.
+471200     MOVE 66  TO N-RIGA-STAMPA.
+471300*NOPRZ*
+471400*    MOVE " MANCA GIACENZA SU VENDITA " TO DATI-RIGA.
+471500     MOVE " MANCA GIAC./PREZZO SU VENDITA " TO DATI-RIGA.
+471600     CALL "QWLPPR" USING PAR-PRINT
+471700                          RIGA BUFFER.
+471800     MOVE SPACES TO DATI-RIGA.
+471900 EX-APRI-STAMPA.
+472000     EXIT.
+472100*
+472200*
+472300 SCRIVI.
+472400     CALL "QWLPPR" USING PAR-PRINT
+472500                         RIGA BUFFER.
+472600     IF STATO OF PAR-PRINT NOT = 0
+472700        MOVE STATO OF PAR-PRINT TO STATO-DISPLAY
+472800        DISPLAY "ERRORE QPRINT CON STATO : " STATO-DISPLAY
+472900     CANCEL "QDBERROR"
+
+473100        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+473200     MOVE SPACES TO DATI-RIGA.
+473300     MOVE "S" TO COMANDO.
+473400     MOVE 0 TO N-RIGA-STAMPA.
+473500 EX-SCRIVI.
+473600     EXIT.
+473700*
+473800*
+473900 INTESTA-PAGINA.
+474000     MOVE SPACE TO DATI-RIGA.
+474100     MOVE W-FORMATO-GG-MMM-AAAA TO DATA-T.
+474200     MOVE W-NUM-TERM TO NUM-PAG-T.
+474300     MOVE "term " TO D-PAG-T.
+474400     MOVE "P" TO COMANDO.
+474500     MOVE 2 TO N-RIGA-STAMPA.
+474600     MOVE 0 TO N-STAMPANTE.
+474700     PERFORM SCRIVI THRU
+474800              EX-SCRIVI.
+474900*
+475000     MOVE CONTO-IN-R TO CONTO-T.
+475100     MOVE D-CONTO-MEM TO D-CONTO-T.
+475200     MOVE "pag. " TO D-PAG-T.
+475300     MOVE CONTA-PAGINE TO NUM-PAG-T.
+475400     MOVE "P" TO COMANDO.
+475500     MOVE 3 TO N-RIGA-STAMPA.
+475600     MOVE 0 TO N-STAMPANTE.
+475700     PERFORM SCRIVI THRU
+475800              EX-SCRIVI.
+475900*
+476000*NOPRZ*
+476100     MOVE "     ELENCO MODELLI SENZA GIAC./PREZZO "
+476200                    TO DATI-RIGA.
+476300     MOVE 2 TO N-RIGA-STAMPA.
+476400     PERFORM SCRIVI THRU
+476500              EX-SCRIVI.
+476600*
+476700     MOVE 1 TO N-RIGA-STAMPA.
+476800     MOVE 5 TO CONTA-RIGHE.
+476900 EX-INTESTA-PAGINA.
+477000     EXIT.
+477100*
+477200*
+477300 STAMPA-DETT-N-G.
+477400     IF CONTA-RIGHE  > 50
+477500        PERFORM INTESTA-PAGINA THRU EX-INTESTA-PAGINA
+477600        ADD 1 TO CONTA-PAGINE.
+477700     MOVE C-MAT-NO-GIAC (W-INDICE-3) TO C-MAT-A-BARRE-RID.
+477800     MOVE 0 TO C-MAT-TRANS-RID.
+477900     MOVE MODELLO OF C-MAT-A-BARRE TO MODELLO OF
+478000                         C-MAT-TRANSITO.
+478100     MOVE VESTIBILITA OF C-MAT-A-BARRE TO
+478200              VEST-A OF C-MAT-TRANSITO.
+478300     MOVE SOCIETA OF C-MAT-A-BARRE TO
+478400               PROGR-ART OF C-MAT-TRANSITO.
+478500     MOVE PEZZO OF C-MAT-A-BARRE TO PEZZO-A OF
+478600                         C-MAT-TRANSITO.
+478700     MOVE VARIANTE-COL OF C-MAT-A-BARRE TO COLORE OF
+478800                         C-MAT-TRANSITO.
+
+479000     MOVE C-MAT-TRANS-RID TO C-MAT-ST.
+479100     MOVE D-MAT-NO-GIAC (W-INDICE-3) TO NOME-MOD-ST.
+479200     MOVE TAGLIA OF C-MAT-A-BARRE TO NTG-IN
+479300     MOVE FUNCTION idxtg(NTG-IN) TO TAGLIA-ST.
+479400     COMPUTE PREZZO-ST-EU = PREZZO-NO-GIAC (W-INDICE-3) / 100.
+479500*PRZBU*
+479600     MOVE CAUSALE-NO-GIAC (W-INDICE-3) TO
+479700                         NOGIAC-ST.
+479800     MOVE CAUSALE-NO-PRZ (W-INDICE-3) TO
+479900                         NOPRZ-ST.
+480000*
+480100     PERFORM SCRIVI THRU EX-SCRIVI.
+480200 EX-STAMPA-DETT-N-G.
+480300     EXIT.
+480400*
+480500*
+      *LBLERR*
+       STAMPA-DETT-LBL.
+           IF CONTA-RIGHE  > 50
+              PERFORM INTESTA-PAGINA THRU EX-INTESTA-PAGINA
+              ADD 1 TO CONTA-PAGINE.
+           MOVE SPACES TO DATI-RIGA.
+           MOVE C-MAT-LBL-ERR (W-INDICE-3) TO C-MAT-LE-ST.
+           MOVE NEG-LBL-ERR (W-INDICE-3)   TO NEG-LE-ST.
+           MOVE DEST-LBL-ERR (W-INDICE-3)  TO DEST-LE-ST.
+           MOVE "ERRORE STAMPA ETICHETTA" TO TESTO-LE-ST.
+           PERFORM SCRIVI THRU EX-SCRIVI.
+       EX-STAMPA-DETT-LBL.
+           EXIT.
+      *LBLERR*
+480600*
+480700 CHIUDI-STAMPA.
+480800     CALL "QCLPPR" USING PAR-PRINT
+480900                          RIGA BUFFER.
+481000 EX-CHIUDI-STAMPA.
+481100     EXIT.
+481200*
+481300*
+481400 CALL-COMMAND-2.
+481500     CLOSE FILE-PEND.
+481600*conv
+481700     MOVE "dd_PEND" TO WK-VAR-NAME.
+481800     MOVE SPACES    TO WK-VAR-VALUE.
+481900     DISPLAY WK-VAR-NAME UPON ENVIRONMENT-NAME.
+482000     ACCEPT WK-VAR-VALUE FROM ENVIRONMENT-VALUE.
+482100     MOVE WK-VAR-VALUE TO LPR-NOME-FILE.
+482200*
+482300     MOVE DESTINO-USCITA TO LPR-NUM-STAMPANTE.
+482400*non stampa i pendenti, verranno stampati manualmente
+482500*se necessario
+482600*    CALL "SYSTEM" USING COMANDO-LPR-LINUX
+482700*            GIVING INTO ERR.
+482800*    IF ERR NOT = 0
+482900*       MOVE ERR TO ERR-DISP
+483000*       DISPLAY "**READVE3 - Errore COMANDO: "
+483100*               COMANDO-LPR-LINUX
+483200*               " - errno: " ERR-DISP
+483300*    END-IF.
+483400*
+483500*    CALL INTRINSIC "COMMAND" USING COMANDO-FILE-2
+483600*                                    ERR, ERR-PARM.
+483700*    IF C-C NOT = 0
+483800*       MOVE ERR TO ERR-DISP
+483900*       DISPLAY "Errore COMMAND FILE ECQ-2 - P" BUILD-N-DDT
+484000*               SPACE "-  " ERR-DISP
+484100*       STOP RUN.
+484200*    CALL INTRINSIC "COMMAND" USING COMANDO-PRINT
+484300*                                    ERR, ERR-PARM.
+484400*    IF C-C NOT = 0
+484500*       MOVE ERR TO ERR-DISP
+484600*       DISPLAY "Errore COMMAND PRINT ECQ - P" BUILD-N-DDT
+484700*               SPACE "-  " ERR-DISP
+
+484900*       STOP RUN.
+485000*conv-end
+485100*    CALL INTRINSIC "COMMAND" USING COMANDO-PURGE
+485200*                                    ERR, ERR-PARM.
+485300*    IF C-C NOT = 0
+485400*       MOVE ERR TO ERR-DISP
+485500*       DISPLAY "Errore COMMAND PURGE - P" BUILD-N-DDT
+485600*               SPACE "-  " ERR-DISP
+485700*       STOP RUN.
+485800 EX-CALL-COMMAND-2.
+485900     EXIT.
+486000*
+486100*
+486200*BUDA*
+486300 CHIAMA-WRITERES.
+486400     MOVE 0 TO CAPO-CONTO.
+486500     MOVE NEG-IN TO SOTTO-CONTO.
+486600*
+486700     MOVE RIF-BOLLA-DDT TO RIF-INTR-WR.
+486800*MAG6/7*
+486900*    MOVE 7 TO MAGAZZINO-WR.
+487000     MOVE MAG-INPUT-R TO MAGAZZINO-WR.
+487100     MOVE FLAG-ANACON TO DEST-WR.
+487200*FIFRA*
+487300*    MOVE CONTO-IN-R TO CONTO-CLI-WR.
+487400     IF CONTO-FATTURA-MEM NOT = 0
+487500       MOVE CONTO-FATTURA-MEM TO CONTO-CLI-WR
+487600     ELSE
+487700       MOVE CONTO-IN-R TO CONTO-CLI-WR.
+487800*
+487900     MOVE CODICE-CONTO TO CONTO-DEST-WR.
+488000     MOVE DIVISA-MEM TO DIVISA-WR.
+488100     MOVE LISTINO-MEM TO LISTINO-WR.
+488200     MOVE "VESD" TO CAUSALE-WR.
+488300     MOVE 0 TO DATA-CARICO-WR.
+488400     CANCEL "WRITERES"
+488500     CALL "WRITERES" USING W-COMMON
+488600                           SQLCA
+488700                           CAMPI-X-WRITE DATA-CARICO-WR.
+488800 EX-CHIAMA-WRITERES.
+488900     EXIT.
+489000*
+489100*
+489200 SCRIVI-BOLLE.
+489300     MOVE "BOLLE;" TO W-NOME-DATA-SET.
+489400*FIFRA*
+489500*    MOVE CONTO-IN-R TO CONTO OF REC-BOLLE.
+489600     IF CONTO-FATTURA-MEM NOT = 0
+489700       MOVE CONTO-FATTURA-MEM TO CONTO OF REC-BOLLE
+489800     ELSE
+489900       MOVE CONTO-IN-R TO CONTO OF REC-BOLLE.
+490000*
+490100     MOVE RIF-BOLLA-DDT TO RIF-INTERNO OF REC-BOLLE.
+490200*BOLL*
+490300*MAG6/7*
+490400*    MOVE 7 TO MAGAZZINO OF REC-BOLLE
+490500     MOVE MAG-INPUT-R TO MAGAZZINO OF REC-BOLLE
+490600     MOVE 0 TO DATA-NASCITA OF REC-BOLLE
+
+490800               NUM-PRE-FATT OF REC-BOLLE.
+490900     MOVE 1 TO NUMERO       OF REC-BOLLE.
+491000     MOVE SPACES TO VAL-REC OF REC-BOLLE.
+491100     PERFORM TTDBPUT THRU EX-TTDBPUT.
+491200     IF NOT W-OK-IMAGE
+491300        MOVE W-STATUS-WORD-IMAGE TO ERR-DISP
+491400        DISPLAY "Err. PUT BOLLE  " ERR-DISP
+491500        DISPLAY "Per CONTO  " CONTO-IN-R
+491600           "   RIF-INTERNO  " RIF-BOLLA-DDT
+491700     CANCEL "QDBERROR"
+491800        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+491900 EX-SCRIVI-BOLLE.
+492000     EXIT.
+492100*
+492200*
+492300 TRATTA-STORNO.
+492305*ERRPANEL*
+492310     PERFORM MOSTRA-PANNELLO-ERRORE
+492311         THRU EX-MOSTRA-PANNELLO-ERRORE.
+492315*ERRPANEL*
+492400     MOVE SPACES TO COD-IN.
+492500     ACCEPT COD-IN.
+492600     IF LETT-FINE
+492700        GO TO EX-TRATTA-STORNO.
+492800     IF LETT-ANN-TUTTO
+      *STORNOLOG*
+           MOVE T-TAB TO TG-SN-1 TG-SN-2 TG-SN-3 TG-SN-4 TG-SN-5
+               TG-SN-6.
+           MOVE W-FORMATO-INTERNO TO DATA-SN OF REC-STORNOLOG.
+           MOVE W-TERMINALE TO TERMINALE-SN OF REC-STORNOLOG.
+           MOVE "TOTALE" TO TIPO-SN OF REC-STORNOLOG.
+           MOVE 0 TO C-MAT-SN OF REC-STORNOLOG
+                     TAGLIA-SN OF REC-STORNOLOG.
+           MOVE PREZZO-TOT TO PREZZO-SN OF REC-STORNOLOG.
+           MOVE IND-CAPI-LETTI TO QTA-SN OF REC-STORNOLOG.
+           WRITE REC-STORNOLOG.
+      *STORNOLOG*
+492900        MOVE 0 TO IND-CAPI-LETTI
+493000        MOVE "." TO COD-IN-RID
+493100        GO TO EX-TRATTA-STORNO.
+493200     IF C-MAT-A-BARRE-RID NOT NUMERIC
+493300        DISPLAY "COD non num >> RILEGGERE"
+493310        MOVE "COD non num >> RILEGGERE" TO MSG-PANNELLO-ERR
+493320        PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+493500        GO TO EX-TRATTA-STORNO.
+493600     MOVE TAGLIA OF C-MAT-A-BARRE TO NTG-IN
+493700     MOVE FUNCTION idxtg(NTG-IN)
+493800              TO NTG-OUT
+493900     MOVE SOCIETA OF C-MAT-A-BARRE TO SOC-COM.
+494000     MOVE 0 TO PRE-SOC.
+494100     MOVE SOC-COM TO SOCIETA OF C-MAT-A-BARRE.
+494200     COMPUTE ELEM-ART = C-MAT-A-BARRE-RID / 10
+494300     MOVE "K2" TO QT-FUNZIONE OF PARTAB-ART.
+494400     CANCEL "QTABEL"
+494500     CALL "QTABEL" USING PARTAB-ART TABELLA-ARTICOLI-LETTI
+494600                         ELEM-ART.
+494700     IF QT-STATO OF PARTAB-ART NOT = 0
+494800       MOVE "Manca lettura" TO MSG-PANNELLO-ERR
+494810       PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+494900       DISPLAY "Manca lettura "
+495000       GO TO EX-TRATTA-STORNO.
+495100     MOVE ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART)
+495200           TO ART-ELEM-LETTI.
+495300     SUBTRACT 1 FROM QTA-TAGLIA-ELEM(NTG-OUT).
+495400     IF QTA-TAGLIA-ELEM(NTG-OUT) < 0
+495410           MOVE "Taglia non stornabile" TO MSG-PANNELLO-ERR
+495420           PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+495600           DISPLAY "Taglia non stornabile"
+495700           GO TO EX-TRATTA-STORNO.
+495800     PERFORM DELETE-ELEM-SING THRU EX-DELETE-ELEM-SING.
+      *STORNOLOG*
+           MOVE T-TAB TO TG-SN-1 TG-SN-2 TG-SN-3 TG-SN-4 TG-SN-5
+               TG-SN-6.
+           MOVE W-FORMATO-INTERNO TO DATA-SN OF REC-STORNOLOG.
+           MOVE W-TERMINALE TO TERMINALE-SN OF REC-STORNOLOG.
+           MOVE "SINGOLO" TO TIPO-SN OF REC-STORNOLOG.
+           MOVE C-MAT-A-BARRE-RID TO C-MAT-SN OF REC-STORNOLOG.
+           MOVE NTG-IN TO TAGLIA-SN OF REC-STORNOLOG.
+           MOVE PREZZO-ELEM TO PREZZO-SN OF REC-STORNOLOG.
+           MOVE 1 TO QTA-SN OF REC-STORNOLOG.
+           WRITE REC-STORNOLOG.
+      *STORNOLOG*
+495900     SUBTRACT 1 FROM IND-CAPI-LETTI.
+496000     SUBTRACT PREZZO-ELEM FROM PREZZO-TOT.
+496100     MOVE  QTA-TAGLIA-ELEM(NTG-OUT)
+496200       TO DISP-4.
+496300     DISPLAY "ancora " DISP-4
+496400                  C-MAT-A-BARRE-RID.
+496500*EURO1*
+
+496700     IF W-FORMATO-INTERNO NOT > 011231
+496800       MOVE PREZZO-TOT TO IE-IMPORTO-IN
+496900       PERFORM PRZ-INLIT THRU EX-PRZ-INLIT
+497000       COMPUTE PREZZO-TOT-D = IE-IMPORTO-OU / 100
+497100*       DISPLAY "  Tot. L." PREZZO-TOT-D
+497200     ELSE
+497300       COMPUTE PREZZO-TOT-D = PREZZO-TOT / 100
+497400*       DISPLAY " Tot. Eur." PREZZO-TOT-D
+497500     END-IF
+497600*
+497700     MOVE ART-ELEM-LETTI
+497800        TO ART-TAB-LETTI(QT-INDEX-ELEM OF PARTAB-ART).
+497900 EX-TRATTA-STORNO.
+498000     EXIT.
+498100*
+498200*
+498300 SCORRI-TB.
+498400     PERFORM COMANDI-IGP-TESTA THRU EX-COMANDI-IGP-TESTA.
+498500*
+498600     MOVE 0 TO VERT-EXP-IGP
+498700               ORIZ-EXP-IGP.
+498800*
+498900     MOVE 80 TO ROW-IGP.
+499000     MOVE 100 TO COL-IGP.
+499100     PERFORM COMANDI-IGP-TESTA-1 THRU EX-COMANDI-IGP-TESTA-1.
+499200     MOVE SPACES TO RIGA-PEND-COM.
+499300     MOVE QT-NUM-ELEM-EFF OF PARTAB-SING
+499400       TO DISP-4.
+499500     STRING "INIZIO "   DELIMITED BY SIZE
+499600            NUMERO-DDT  DELIMITED BY SIZE
+499700            " - TOT "   DELIMITED BY SIZE
+499800            DISP-4      DELIMITED BY SIZE
+499900       INTO RIGA-PEND-COM.
+500000     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+500100     PERFORM COMANDI-IGP-FINE-1 THRU EX-COMANDI-IGP-FINE-1.
+500200***
+500300     MOVE 0 TO IND-PEND.
+500400     PERFORM VARYING W-INDICE-3 FROM 1 BY 1
+500500     UNTIL W-INDICE-3 > QT-NUM-ELEM-EFF OF PARTAB-SING
+500600        PERFORM SCORRI-TB-SING
+500700           THRU EX-SCORRI-TB-SING
+500800     END-PERFORM.
+500900*
+501000*etich-vuota*
+501100     PERFORM SCRIVI-ETICH-VUOTA
+501200        THRU EX-SCRIVI-ETICH-VUOTA.
+501300 EX-SCORRI-TB.
+501400     EXIT.
+501500*
+501600*
+501700 SCORRI-TB-SING.
+501800     IF IND-PEND = 0
+501900        PERFORM COMANDI-IGP-TESTA-1
+502000           THRU EX-COMANDI-IGP-TESTA-1
+502100     END-IF.
+502200*
+502300     MOVE SPACES TO RIGA-PENDENTI.
+502400     PERFORM METTI-VALORI-PEND THRU EX-METTI-VALORI-PEND.
+      *PENDDATI*
+           MOVE T-TAB TO TG-PD-1 TG-PD-2 TG-PD-3 TG-PD-4 TG-PD-5
+               TG-PD-6.
+           MOVE W-FORMATO-INTERNO TO DATA-PD OF REC-PENDDATI.
+           MOVE W-TERMINALE TO TERMINALE-PD OF REC-PENDDATI.
+           MOVE NUMERO-P TO NUMERO-PD OF REC-PENDDATI.
+           MOVE C-MAT-SING TO C-MAT-PD OF REC-PENDDATI.
+           MOVE PRIMA-TG-SING TO TAGLIA-PD OF REC-PENDDATI.
+           MOVE D-MAT-SING TO NOME-PD OF REC-PENDDATI.
+           MOVE PREZZO-SING TO PREZZO-PD OF REC-PENDDATI.
+           WRITE REC-PENDDATI.
+      *PENDDATI*
+
+502600*
+502700     MOVE 80 TO ROW-IGP.
+502800     COMPUTE COL-IGP = 80 + (IND-PEND * 1000).
+502900     MOVE ANTE-PRIMA-RIGA TO RIGA-PEND-COM.
+503000     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+503100*
+503200     ADD 56 TO ROW-IGP.
+503300     MOVE PRIMA-RIGA TO RIGA-PEND-COM.
+503400     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+503500*
+503600     ADD 56 TO ROW-IGP.
+503700     MOVE SECONDA-RIGA TO RIGA-PEND-COM.
+503800     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+503900*
+504000     ADD 56 TO ROW-IGP.
+504100     MOVE TERZA-RIGA TO RIGA-PEND-COM.
+504200     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+504300*
+504400     ADD 56 TO ROW-IGP.
+504500     MOVE QUARTA-RIGA TO RIGA-PEND-COM.
+504600     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+504700*
+504800     IF IND-PEND = 1 OR
+504900     W-INDICE-3 = QT-NUM-ELEM-EFF OF PARTAB-SING
+505000        PERFORM COMANDI-IGP-FINE-1
+505100           THRU EX-COMANDI-IGP-FINE-1
+505200     END-IF.
+505300*
+505400     IF IND-PEND = 0
+505500        MOVE 1 TO IND-PEND
+505600     ELSE
+505700        MOVE 0 TO IND-PEND
+505800     END-IF.
+505900 EX-SCORRI-TB-SING.
+506000     EXIT.
+506100*
+506200*etich-vuota*
+506300 SCRIVI-ETICH-VUOTA.
+506400     MOVE 80 TO ROW-IGP.
+506500     MOVE 100 TO COL-IGP.
+506600     PERFORM COMANDI-IGP-TESTA-1 THRU EX-COMANDI-IGP-TESTA-1.
+506700     MOVE SPACES TO RIGA-PEND-COM.
+506800     PERFORM SCRIVI-RECORD-IGP THRU EX-SCRIVI-RECORD-IGP.
+506900     PERFORM COMANDI-IGP-FINE-1 THRU EX-COMANDI-IGP-FINE-1.
+507000 EX-SCRIVI-ETICH-VUOTA.
+507100     EXIT.
+507200*
+507300*
+507400*
+507500 METTI-VALORI-PEND.
+507600     MOVE NUMERO-DDT TO NUMERO-P.
+507700     MOVE ELEM-TAB-SING (W-INDICE-3) TO ELEMENTO-SINGOLI.
+507800     MOVE C-MAT-SING TO CODICE-P.
+507900     MOVE D-MAT-SING TO NOME-P.
+508000*EURO*
+508100* 4944     COPY PINEU.
+508200*                                           ********************* PINEU
+508300*IF X8=OFF                                                        PINEU
+
+508500*CONTROL NOLIST                                                   PINEU
+508600*IF                                                               PINEU
+508700       CALL "QINEURO" USING        PAR-INEU                       PINEU
+508800       IF IE-ERRORE                                               PINEU
+508900         DISPLAY IE-MSG UPON CONSOLE                              PINEU
+509000       END-IF.                                                    PINEU
+509100*                                           ********************* PINEU
+509200*CONTROL LIST                                                     PINEU
+509300*                                                                 PINEU
+509400     MOVE IE-DIVISA-OU TO DIV-EUR.
+509500*
+509600*PRZ-PUBBL*
+509700     COMPUTE PREZZO-P-E = PREZZO-SING / 100.
+509900*annullato*   16/09/2011 - richiesta di Benassi
+510000*    IF CONTO-DEMA
+510100*      PERFORM CERCA-PREZZO-PUBBL THRU EX-CERCA-PREZZO-PUBBL
+510200*      COMPUTE PREZZO-P-E = PREZZO-PUBBL / 100
+510300*    END-IF.
+510400*
+510500*
+510600     MOVE PREZZO-SING TO IE-IMPORTO-IN.
+510700* 4969     COPY PDAEU.
+510800*                                           ********************* PDAEU
+510900*IF X8=OFF                                                        PDAEU
+511000*CONTROL NOLIST                                                   PDAEU
+511100*IF                                                               PDAEU
+511200       CALL "QDAEURO" USING        PAR-INEU                       PDAEU
+511300       IF IE-ERRORE                                               PDAEU
+511400         DISPLAY IE-MSG UPON CONSOLE                              PDAEU
+511500       END-IF.                                                    PDAEU
+511600*                                           ********************* PDAEU
+511700*CONTROL LIST                                                     PDAEU
+511800*                                                                 PDAEU
+511900     MOVE IE-DIVISA-OU TO DIV-LIT.
+512000     COMPUTE PREZZO-P = IE-IMPORTO-OU / 100.
+512200 EX-METTI-VALORI-PEND.
+512300     EXIT.
+512400*
+512500*
+512600*PRZ-PUBBL*
+512700 CERCA-PREZZO-PUBBL.
+512800     MOVE 0 TO PREZZO-PUBBL.
+512900*
+513000     MOVE C-MAT-SING TO C-MAT-A-BARRE-RID.
+513100     MOVE 0 TO C-MAT-TRANS-RID OF C-MAT-COM.
+513200     MOVE MODELLO OF C-MAT-A-BARRE
+513300       TO MODELLO OF C-MAT-TRANSITO.
+513400     MOVE VESTIBILITA OF C-MAT-A-BARRE
+513500       TO VEST-A OF C-MAT-TRANSITO.
+513600     MOVE SOCIETA OF C-MAT-A-BARRE
+513700       TO PROGR-ART OF C-MAT-TRANSITO.
+513800     MOVE PEZZO OF C-MAT-A-BARRE
+513900       TO PEZZO-A OF C-MAT-TRANSITO.
+514000     MOVE 0
+514100       TO COLORE OF C-MAT-TRANSITO.
+514200*
+
+514400* NO-DATGE
+514500*     MOVE SOCIETA-MOD OF C-MAT-TRANSITO TO SOCIETA-CODICE-SOC.
+514600*     PERFORM SELEZIONA-PF-SOCIETA THRU EX-SELEZIONA-PF-SOCIETA.
+514700*     IF SQLCODE-MEM = OK
+514800**trovata societa
+514900*       MOVE C-MAT-TRANS-RID OF C-MAT-COM
+515000*         TO MODELLI-MODELLO-MAXIMA
+515100* *      MOVE SOCIETA-SOCIETA TO MODELLI-SOCIETA
+515200*       PERFORM SELEZIONA-MODELLO-NEW
+515300*          THRU EX-SELEZIONA-MODELLO-NEW
+515400*       IF SQLCODE-MEM = OK
+515500**trovato modello new
+515600*         MOVE MODELLI-MODELLO-NEW TO PREZZI-MODELLO-NEW
+515700*         MOVE MODELLI-ANNO        TO PREZZI-ANNO
+515800*         MOVE MODELLI-STAGIONE    TO PREZZI-STAGIONE
+515900*         MOVE MODELLI-SOCIETA     TO PREZZI-SOCIETA
+516000*         PERFORM SELEZIONA-PREZZO THRU EX-SELEZIONA-PREZZO
+516100*         IF SQLCODE-MEM =OK
+516200**trovato prezzo
+516300*           MOVE PREZZI-PREZZO TO PREZZO-PUBBL
+516400*         END-IF
+516500*       END-IF
+516600*     END-IF.
+516700**
+516800* NO-DATGE
+516900* NO-DATGE
+517000      PERFORM TRATTA-MODELLI-DBG THRU
+517100           EX-TRATTA-MODELLI-DBG.
+517200* NO-DATGE
+517300     IF PREZZO-PUBBL = 0 AND
+517400     SOCIETA-MOD OF C-MAT-TRANSITO = 5
+517500       PERFORM CERCA-PREZZO-PUBBL-2
+517600          THRU EX-CERCA-PREZZO-PUBBL-2
+517700     END-IF.
+517800 EX-CERCA-PREZZO-PUBBL.
+517900     EXIT.
+518000*
+518100* NO-DATGE
+518200 TRATTA-MODELLI-DBG.
+518300      MOVE SOCIETA-SIGLA(SOCIETA-MOD OF C-MAT-TRANSITO)
+518400        TO CC-SOCIETA.
+518500      MOVE C-MAT-TRANS-RID OF C-MAT-COM TO CC-C-MAT.
+518600      MOVE 1 TO CC-LISTINo.
+518700      MOVE "V" TO CC-TIPO-PREZZO.
+518800      PERFORM SELEZIONA-PREZZO-DBG THRU
+518900           EX-SELEZIONA-PREZZO-DBG.
+519000      DISPLAY "SQLCODE " SQLCODE.
+519100      PERFORM TEST-ERR THRU TEST-ERR-EX.
+519200*      IF SQLCODE = OK        DISPLAY "SQLCODE = OK" END-IF
+519300*      IF SQLCODE = NO-MEMORY DISPLAY "SQLCODE = NO_MEMORY" END-IF
+519400*      IF SQLCODE = DEADLOCK  DISPLAY "SQLCODE = DEADLOCK" END-IF
+519500*      IF SQLCODE = NOT-FOUND DISPLAY "SQLCODE = NOT-FOUND" END-IF
+519600      IF SQLCODE = OK
+519700         MOVE CC-PREZZO-DBG TO PREZZO-PUBBL.
+519800*         DISPLAY "CC-PREZZO-DBG=" CC-PREZZO-DBG
+519900*                 "  PREZZO-PUBBL=" PREZZO-PUBBL.
+520000 EX-TRATTA-MODELLI-DBG. EXIT.
+520100*
+
+520300*
+520400 SELEZIONA-PREZZO-DBG.
+520500     PERFORM WITH TEST AFTER
+520600     UNTIL SQLCODE <> NO-MEMORY AND <> DEADLOCK
+520700       PERFORM BEGIN-RC THRU BEGIN-RC-EX
+520800       IF SQLCODE = OK
+520900**** Start SQL Preprocessor ****
+521000*        EXEC SQL
+521100*        SELECT
+521200*            P.prezzo
+521300*         INTO :CC-PREZZO-DBG
+521400*         FROM prezzi_modelli_dbg P
+521500*         JOIN anagrafica_modelli_dbg M
+521600*             ON  (M.SOCIETA = P.SOCIETA)
+521700*             AND (P.MODELLO = M.MODELLO)
+521800*         JOIN anagrafica_modelli_barcode_negozio_dbg B
+521900*             ON  (B.SOCIETA = P.SOCIETA)
+522000*             AND (P.MODELLO = B.MODELLO)
+522100*         WHERE
+522200*             P.modello = :CC-C-MAT
+522300*             AND M.societa = :CC-SOCIETA
+522400*             AND P.f_listino_rif = :CC-LISTINO
+522500*             AND P.tipo_prezzo = :CC-TIPO-PREZZO
+522600*        END-EXEC
+522700**** Start Inserted Statements ****
+522800     MOVE CC-C-MAT TO SQLI-001-000
+522900     MOVE CC-SOCIETA TO SQLI-001-001
+523000     MOVE CC-LISTINO TO SQLI-001-002
+523100     MOVE CC-TIPO-PREZZO TO SQLI-001-003
+523200     CALL "sqlx_select" USING
+523300          SQLX-PROG,
+523400          SQL-PARAM-001-X,
+523500          SQL-SEL-001-X,
+523600          SQLI-TIPO-001-X,
+523700          SQLO-TIPO-001-X,
+523800          SQLI-REC-001,
+523900          SQLO-REC-001,
+524000          SQLCA
+524100     IF SQLCODE = 0
+524200       MOVE SQLO-001-000 TO CC-PREZZO-DBG
+524300     END-IF
+524400**** End SQL Processor   ****
+524500       END-IF
+524600       MOVE SQLCODE TO SQLCODE-MEM
+524700       PERFORM S-S-COMMIT THRU S-S-COMMIT-EX
+524800     END-PERFORM.
+524900 EX-SELEZIONA-PREZZO-DBG. EXIT.
+525000* NO-DATGE
+525100*
+525200*PRZ-PUBBL*
+525300* NO-DATGE
+525400*SELEZIONA-PF-SOCIETA.
+525500*    MOVE SPACES TO SOCIETA-SOCIETA.
+525600*
+525700*    PERFORM WITH TEST AFTER
+525800*    UNTIL SQLCODE <> NO-MEMORY AND <> DEADLOCK
+525900*      PERFORM BEGIN-RC THRU BEGIN-RC-EX
+526000*      IF SQLCODE = OK
+
+526200*        EXEC SQL
+526300*          SELECT SOCIETA
+526400*            INTO :SOCIETA-SOCIETA
+526500*            FROM PF.SOCIETA
+526600*           WHERE COD_X_BARCODE = :SOCIETA-CODICE-SOC
+526700*        END-EXEC
+526800*      END-IF
+526900*      MOVE SQLCODE TO SQLCODE-MEM
+527000*      PERFORM S-S-COMMIT THRU S-S-COMMIT-EX
+527100*    END-PERFORM.
+527200*EX-SELEZIONA-PF-SOCIETA.
+527300*    EXIT.
+527400* NO-DATGE
+527500*
+527600*
+527700*PRZ-PUBBL*
+527800* NO-DATGE
+527900* SELEZIONA-MODELLO-NEW.
+528000*     MOVE 0 TO FLAG-CURSORE.
+528100**
+528200*     MOVE SPACES TO MODELLI-MODELLO-NEW.
+528300*     MOVE '000'  TO MODELLI-ESTENSIONE.
+528400**
+528500*     PERFORM WITH TEST AFTER
+528600*     UNTIL SQLCODE <> NO-MEMORY AND <> DEADLOCK
+528700*       PERFORM BEGIN-RC THRU BEGIN-RC-EX
+528800*       PERFORM DECLARE-CURS-MOD THRU DECLARE-CURS-MOD-EX
+528900*       PERFORM OPEN-CURS-MOD THRU OPEN-CURS-MOD-EX
+529000*       PERFORM FETCH-SINGOLA-CURS-MOD
+529100*          THRU FETCH-SINGOLA-CURS-MOD-EX
+529200*       MOVE SQLCODE TO SQLCODE-MEM
+529300**      IF NOT STOP-CURSORE
+529400**trovato modello new
+529500**        CONTINUE
+529600**      END-IF
+529700*       PERFORM CLOSE-CURS-MOD THRU CLOSE-CURS-MOD-EX
+529800*       PERFORM S-S-COMMIT THRU S-S-COMMIT-EX
+529900*     END-PERFORM.
+530000* EX-SELEZIONA-MODELLO-NEW.
+530100*     EXIT.
+530200**
+530300**
+530400**PRZ-PUBBL*
+530500* SELEZIONA-PREZZO.
+530600*     MOVE 0    TO PREZZI-PREZZO.
+530700*     MOVE '01' TO PREZZI-LISTINO.
+530800*     MOVE 'V'  TO PREZZI-TIPO-PREZZO.
+530900**
+531000*     PERFORM WITH TEST AFTER
+531100*     UNTIL SQLCODE <> NO-MEMORY AND <> DEADLOCK
+531200*       PERFORM BEGIN-RC THRU BEGIN-RC-EX
+531300*       IF SQLCODE = OK
+531400*         EXEC SQL
+531500*           SELECT PREZZO
+531600*             INTO :PREZZI-PREZZO
+531700*             FROM ANAMAT.PREZZI
+531800*            WHERE LISTINO     = :PREZZI-LISTINO AND
+531900*                  TIPO_PREZZO = :PREZZI-TIPO-PREZZO AND
+
+532100*                  MODELLO_NEW = :PREZZI-MODELLO-NEW AND
+532200*                  ANNO        = :PREZZI-ANNO AND
+532300*                  STAG        = :PREZZI-STAGIONE AND
+532400*                  SOCIETA     = :PREZZI-SOCIETA
+532500*         END-EXEC
+532600*       END-IF
+532700*       MOVE SQLCODE TO SQLCODE-MEM
+532800*       PERFORM S-S-COMMIT THRU S-S-COMMIT-EX
+532900*     END-PERFORM.
+533000* EX-SELEZIONA-PREZZO.
+533100*     EXIT.
+533200* NO-DATGE
+533300*
+533400*
+533500*PRZ-PUBBL*
+533600 CERCA-PREZZO-PUBBL-2.
+533700     MOVE 0 TO PREZZO-PUBBL.
+533800*
+533900     MOVE "PREZZI;" TO W-NOME-DATA-SET.
+534000     MOVE "C-MAT;"  TO W-NOME-CAMPO.
+534100     COMPUTE W-VALORE-CAMPO = C-MAT-TRANS-RID / 1000 * 1000.
+534200*
+534300     PERFORM TTDBFIND THRU EX-TTDBFIND.
+534400     IF W-OK-IMAGE
+534500        MOVE 5 TO W-MODO
+534600        PERFORM TTDBGET-P-PUB THRU EX-TTDBGET-P-PUB
+534700        PERFORM TTDBGET-P-PUB THRU EX-TTDBGET-P-PUB
+534800          UNTIL NOT W-OK-IMAGE OR
+534900                (MERCATO OF REC-PREZZI-PUB = 2)
+535000     END-IF.
+535100*
+535200     IF W-OK-IMAGE
+535300        MOVE PREZZO-VENDITA OF REC-PREZZI-PUB(1)
+535400          TO PREZZO-PUBBL
+535500     END-IF.
+535600 EX-CERCA-PREZZO-PUBBL-2.
+535700     EXIT.
+535800*
+535900*
+536000*
+536100*
+536200 SCORRI-TAB-SING.
+      *RICMOV*
+           ADD 1 TO NUM-BARCNEG-UNITA.
+      *RICMOV*
+536300     MOVE ELEM-TAB-SING (W-INDICE-3) TO ELEMENTO-SINGOLI.
+536400*    DISPLAY CONT-SING SPACE C-MAT-SING SPACE D-MAT-SING.
+536500*UNICODDT*
+536600     IF XD = "S"
+536700         DISPLAY "SCORRI-TAB-SING"
+536800         DISPLAY C-MAT-SING SPACE CONT-SING SPACE D-MAT-SING.
+536900*UNICODDT*
+537000     MOVE C-MAT-SING TO C-MAT-A-BARRE-RID.
+537100     MOVE 0 TO C-MAT-TRANS-RID.
+537200     MOVE MODELLO OF C-MAT-A-BARRE TO MODELLO OF
+537300                       C-MAT-TRANSITO
+537400     MOVE VESTIBILITA OF C-MAT-A-BARRE TO
+537500            VEST-A OF C-MAT-TRANSITO
+537600     MOVE SOCIETA OF C-MAT-A-BARRE TO
+537700                    PROGR-ART OF C-MAT-TRANSITO
+537800     MOVE PEZZO OF C-MAT-A-BARRE TO PEZZO-A OF
+
+538000                       C-MAT-TRANSITO
+538100     COMPUTE C-MAT-S = C-MAT-SING / 10.
+538200     MOVE NEG-IN TO MAG-S
+538300     MOVE D-MAT-SING TO NOME-S
+538400     MOVE SPACES TO NOME-F-S
+538500                    COL-F-S
+538600                    SETTORE-S
+538700     MOVE 0 TO PREZZO-S.
+538800*MOVSKU*
+538900     MOVE SKU-SING TO BARUNI-S.
+539000     MOVE T-TAB TO T-1 T-2 T-3 T-4 T-5 T-6 T-7 T-8 T-9 T-10
+539100*MOVSKU*
+539110*PROMO*
+539120     MOVE PROMO-SING TO PROMO-S.
+539130*PROMO*
+539150     PERFORM SELEZ-LISTINO-LIN THRU EX-SELEZ-LISTINO-LIN.
+539200     PERFORM CERCA-PREZZO-V THRU EX-CERCA-PREZZO-V.
+539300     COMPUTE PREZZO-S = PREZZO-MEM / 100.
+539400     MOVE TAGLIA OF C-MAT-A-BARRE TO TAGLIA-S
+539500     MOVE TAGLIA OF C-MAT-A-BARRE TO NTG-IN
+539600     MOVE FUNCTION idxtg(NTG-IN)
+539700                        TO W-INDICE-4
+539800     PERFORM ESPLODI-TG THRU EX-ESPLODI-TG.
+539900 EX-SCORRI-TAB-SING.
+540000     EXIT.
+540100*
+      *RICMOV*
+      *     confronta a fine bolla i capi scansionati su BARCNEG
+      *     (NUM-BARCNEG-UNITA, un conteggio per unita' anche se la
+      *     classe 52 scrive due righe-etichetta per unita') con le
+      *     righe MOV_SKU effettivamente inserite (NUM-MOVSKU-OK); se
+      *     non coincidono logga su RICMOVLOG, cosi' un manca-prezzo/
+      *     manca-giacenza o una INSERT fallita in silenzio non passa
+      *     inosservata a fine giornata
+       RICONCILIA-MOVSKU-BARCNEG.
+           IF NUM-BARCNEG-UNITA NOT = NUM-MOVSKU-OK
+              MOVE W-FORMATO-INTERNO TO DATA-RM OF REC-RICMOV
+              MOVE CONTO-IN-R TO CONTO-RM OF REC-RICMOV
+              MOVE NUMERO-DDT TO NUMERO-DDT-RM OF REC-RICMOV
+              MOVE MAG-INPUT-R TO MAGAZZINO-RM OF REC-RICMOV
+              MOVE NUM-BARCNEG-UNITA TO BARCNEG-SCANS-RM OF REC-RICMOV
+              MOVE NUM-MOVSKU-OK TO MOVSKU-OK-RM OF REC-RICMOV
+              COMPUTE DIFFERENZA-RM OF REC-RICMOV =
+                      NUM-BARCNEG-UNITA - NUM-MOVSKU-OK
+              MOVE T-TAB TO TG-RM-1 TG-RM-2 TG-RM-3 TG-RM-4 TG-RM-5
+                            TG-RM-6
+              WRITE REC-RICMOV
+              DISPLAY "*** RICONCILIAZIONE MOVSKU/BARCNEG: "
+                      NUM-BARCNEG-UNITA " scansioni, "
+                      NUM-MOVSKU-OK " MOV_SKU - BOLLA " NUMERO-DDT
+                      UPON SYSERR
+           END-IF.
+       EX-RICONCILIA-MOVSKU-BARCNEG.
+           EXIT.
+      *RICMOV*
+540200*MOVSKU
+540300 INTESTA-FILE-BC.
+540400     MOVE SPACE TO REC-BC
+540500     STRING "C-MAT" T-TAB "TAGLIA" T-TAB "MAG" T-TAB
+540600         "SETTORE" T-TAB "NOME" T-TAB "PREZZO" T-TAB
+540700         "NOME-F" T-TAB "COL-F" T-TAB "TG-OUT" T-TAB
+540800         "BARUNI" T-TAB "PROMO"
+540900        DELIMITED BY SIZE
+541000        INTO REC-BC.
+541100     WRITE REC-BC.
+541200 EX-INTESTA-FILE-BC.
+541300     EXIT.
+541400*MOVSKU
+541500*
+541600 CERCA-PREZZO-V.
+541700     MOVE "PREZZI;" TO W-NOME-DATA-SET.
+541800     MOVE "C-MAT;" TO W-NOME-CAMPO.
+541900     COMPUTE W-VALORE-CAMPO = C-MAT-TRANS-RID / 1000 * 1000.
+542000     PERFORM TTDBFIND THRU EX-TTDBFIND.
+542100     IF W-OK-IMAGE
+542200        MOVE 5 TO W-MODO
+542300        PERFORM TTDBGET-P THRU EX-TTDBGET-P
+542400        PERFORM TTDBGET-P THRU EX-TTDBGET-P
+542500              UNTIL NOT W-OK-IMAGE OR
+542600                (MERCATO OF REC-PREZZI =
+542700                     LISTINO-CORRENTE).
+542800     IF W-OK-IMAGE
+542900*BUDA*
+543000        MOVE PREZZO-VENDITA OF REC-PREZZI(1)
+543100            TO PREZZO-MEM.
+543200 EX-CERCA-PREZZO-V.
+543300     EXIT.
+543400*
+543500*
+543600 SCRIVI-RECORD.
+543700     IF TAB-ART (W-INDICE-3) = 0
+
+543900            OR QTA-TAGLIE-TAB (W-INDICE-3) = LOW-VALUE
+544000        GO TO EX-SCRIVI-RECORD.
+544100*
+544200     COMPUTE C-MAT-A-BARRE-RID = TAB-ART (W-INDICE-3) * 10.
+544300     MOVE ART-TAB-LETTI(W-INDICE-3)
+544400         TO ART-ELEM-LETTI.
+544500     MOVE 0 TO C-MAT-TRANS-RID.
+544600     MOVE MODELLO OF C-MAT-A-BARRE TO MODELLO OF
+544700                         C-MAT-TRANSITO.
+544800     MOVE VESTIBILITA OF C-MAT-A-BARRE TO
+544900                  VEST-A OF C-MAT-TRANSITO.
+545000     MOVE SOCIETA OF C-MAT-A-BARRE TO
+545100                      PROGR-ART OF C-MAT-TRANSITO.
+545200     MOVE PEZZO OF C-MAT-A-BARRE TO PEZZO-A OF
+545300                         C-MAT-TRANSITO.
+545400     MOVE VARIANTE-COL OF C-MAT-A-BARRE TO COLORE OF
+545500                         C-MAT-TRANSITO.
+545600*BUDA*
+545700*          IF PRIORITA OF REC-INDIRIZZI = 4
+545800*             COMPUTE C-MAT-S = C-MAT-A-BARRE-RID / 10
+545900*             MOVE NEG-IN TO MAG-S
+546000*             MOVE D-MAT-ELEM TO NOME-S
+546100*             MOVE SPACES TO NOME-F-S
+546200*                            COL-F-S
+546300*                            SETTORE-S
+546400*BUDA*
+546500*             MOVE 0 TO PREZZO-S
+546600*             PERFORM CERCA-PREZZO THRU EX-CERCA-PREZZO
+546700*             COMPUTE PREZZO-S = PREZZO-ELEM / 100
+546800*             PERFORM ESPLODI-8-TG THRU EX-ESPLODI-8-TG
+546900*                     VARYING W-INDICE-4 FROM 1 BY 1
+547000*                        UNTIL W-INDICE-4 > NTG-NTG
+547100*          END-IF
+547200      PERFORM INVERTI-QTA THRU EX-INVERTI-QTA
+547300            VARYING W-INDICE-5 FROM 1 BY 1
+547400            UNTIL W-INDICE-5 > NTG-NTG.
+547500     PERFORM PREPARA-MOVMAG THRU EX-PREPARA-MOVMAG.
+547600     PERFORM CREA-MOVMAG-P-3
+547700           THRU EX-CREA-MOVMAG-P-3.
+547800     PERFORM AGGIORNA-SITPF-P-3
+547900           THRU EX-AGGIORNA-SITPF-P-3.
+548000 EX-SCRIVI-RECORD.
+548100     EXIT.
+548200*
+548300*
+548400 INVERTI-QTA.
+548500     COMPUTE QTA-TAGLIA-NEG(W-INDICE-5) =
+548600         QTA-TAGLIA-ELEM(W-INDICE-5) * -1.
+548700 EX-INVERTI-QTA.
+548800     EXIT.
+548900*
+549000*
+549100 CERCA-PREZZO.
+549200     MOVE "ANAMAT;" TO W-NOME-DATA-SET.
+549300     COMPUTE W-VALORE-CAMPO = C-MAT-TRANS-RID / 1000 * 1000.
+549400     MOVE 7 TO W-MODO
+549500     PERFORM TTDBGET THRU EX-TTDBGET
+549600     IF NOT W-OK-IMAGE
+
+549800          DISPLAY "Inesist. col 0  " C-MAT-A-BARRE-RID
+549900       GO TO EX-CERCA-PREZZO.
+550000*
+550100*PRODI*
+550200     MOVE COSTO OF REC-ANAMAT TO PREZZO-ANAMAT.
+550300*
+550400     IF MAG-STOCK
+550500       PERFORM CHIAMA-DTVALSTK THRU EX-CHIAMA-DTVALSTK
+550600     ELSE
+550650       PERFORM SELEZ-LISTINO-LIN THRU EX-SELEZ-LISTINO-LIN
+550700       PERFORM CERCA-PREZZIA THRU EX-CERCA-PREZZIA.
+550800*
+550900 EX-CERCA-PREZZO.
+551000     EXIT.
+551100*
+551200*
+551300*PRODI*
+551400 CHIAMA-DTVALSTK.
+551500     MOVE C-MAT-TRANS-RID TO STK-C-MAT.
+551600     MOVE COLLEZIONE OF REC-ANAMAT TO STK-COLL.
+551700     MOVE STAGIONE OF REC-ANAMAT TO STK-STAGIONE.
+551800     MOVE COSTO OF REC-ANAMAT TO STK-PRZ-LORDO.
+      *SCONTOVOL*
+551810     MOVE QTA-TAGLIA-ELEM(NTG-MEM) TO STK-QTA-VENDUTA.
+      *SCONTOVOL*
+551900*MAG6/7*
+552000*    IF SI-DT-ESTERO
+552100*       MOVE NOME-IN-B TO STK-NOME
+552200*      ELSE
+552300*         MOVE NOME-IN TO STK-NOME.
+552400     IF MAG-FALLATO
+552500       MOVE "STF" TO NOME-IN-3
+552600     ELSE
+552700*Mag3_V/F*
+552800       IF F-V-INPUT = "F"
+552900          MOVE "STF" TO NOME-IN-3
+553000       ELSE
+553100*
+553200       MOVE "STV" TO NOME-IN-3.
+553300     MOVE CONTO-IN-R TO NOME-IN-5.
+553400     MOVE NOME-IN-35 TO STK-NOME.
+553500*
+553600     CALL "DTVALSTK" USING STK-NOME
+553700                          STK-C-MAT
+553800                          STK-STAGIONE
+553900                          STK-COLL
+554000                          STK-SCO
+554100                          STK-PRZ-SCO
+554200                          STK-PRZ-LORDO STK-MSG
+554300                          STK-PRIMA-VOLTA
+554400                          STK-CAMBIO
+      *SCONTOVOL*
+554450                          STK-QTA-VENDUTA
+      *SCONTOVOL*
+554500*EURO1*
+554600                          W-COMMON.
+554700*
+554800*IF X5=ON
+554900*    DISPLAY "STK-NOME        " STK-NOME  .
+555000*    DISPLAY "STK-C-MAT       " STK-C-MAT .
+555100*    DISPLAY "STK-STAGIONE    " STK-STAGIONE .
+555200*    DISPLAY "STK-COLL        " STK-COLL .
+555300*    DISPLAY "STK-SCO         " STK-SCO
+555400*    DISPLAY "STK-PRZ-SCO     " STK-PRZ-SCO
+555500*    DISPLAY "STK-PRZ-LORDO   " STK-PRZ-LORDO .
+
+555700*    DISPLAY "STK-PRIMA-VOLTA " STK-PRIMA-VOLTA .
+555800*    DISPLAY "STK-CAMBIO      " STK-CAMBIO.
+555900*     IF STK-MSG NOT = SPACE
+556000*       DISPLAY STK-MSG.
+556100*IF
+556200*     toglie i decimali (Farini 12/05/99)
+556300*NOPRZ*
+556400*EURO*
+556500*    COMPUTE PREZZO-ANAMAT = (COSTO OF REC-ANAMAT / 100) * 100
+556600*    COMPUTE STK-PRZ-SCO = (STK-PRZ-SCO / 100) * 100.
+556700*PRODI*
+556800*    MOVE COSTO OF REC-ANAMAT TO PREZZO-ANAMAT.
+556900     MOVE STK-PRZ-SCO TO PREZZO-MEM.
+557000     MOVE STK-CAMBIO TO CAMBIO-MEM.
+557100 EX-CHIAMA-DTVALSTK.
+557200     EXIT.
+557300*
+557400*
+557500 CERCA-PREZZIA.
+557600     MOVE "PREZZIA;" TO W-NOME-DATA-SET.
+557700     MOVE "C-MAT;" TO W-NOME-CAMPO.
+557800     COMPUTE W-VALORE-CAMPO = C-MAT-TRANS-RID / 1000 * 1000.
+557900     PERFORM TTDBFIND THRU EX-TTDBFIND.
+558000     IF W-OK-IMAGE
+558100        MOVE 5 TO W-MODO
+558200        PERFORM TTDBGET-P THRU EX-TTDBGET-P
+558300        PERFORM TTDBGET-P THRU EX-TTDBGET-P
+558400              UNTIL NOT W-OK-IMAGE OR
+558500                (MERCATO OF REC-PREZZI =
+558600                     LISTINO-CORRENTE).
+558700     IF W-OK-IMAGE
+558800*BUDA*
+558900        MOVE PREZZO-VENDITA OF REC-PREZZI(1)
+559000            TO PREZZO-MEM.
+559100     MOVE 0 TO CAMBIO-MEM.
+559200 EX-CERCA-PREZZIA.
+559300     EXIT.
+559400*
+559500*
+559600 ESPLODI-8-TG.
+559700     IF QTA-TAGLIA-ELEM (W-INDICE-4) NOT = 0
+559800        PERFORM ESPLODI-TG THRU EX-ESPLODI-TG
+559900              VARYING W-INDICE-5 FROM 1 BY 1
+560000                  UNTIL W-INDICE-5 >
+560100                      QTA-TAGLIA-ELEM (W-INDICE-4).
+560200 EX-ESPLODI-8-TG.
+560300     EXIT.
+560400*
+560500*
+560600 ESPLODI-TG.
+560700     MOVE W-INDICE-4 TO TAGLIA-S.
+560800     COMPUTE TG-CAL = PRIMA-TG-SING + (W-INDICE-4 * 2 - 2).
+560900     PERFORM T-TG THRU EX-T-TG.
+561000     WRITE REC-BC.
+561100     IF CLASSE OF C-MAT-TRANSITO = 52
+561200        WRITE REC-BC.
+561300 EX-ESPLODI-TG.
+561400     EXIT.
+
+561600*
+561700*
+561800 T-TG.
+561900     IF TG-CAL < 79
+562000        MOVE TG-CAL TO TG-OUT-S.
+562100     IF TG-CAL = 80
+562200        MOVE "XS" TO TG-OUT-S.
+562300     IF TG-CAL = 82
+562400        MOVE " S" TO TG-OUT-S.
+562500     IF TG-CAL = 84
+562600        MOVE " M" TO TG-OUT-S.
+562700     IF TG-CAL = 86
+562800        MOVE " L" TO TG-OUT-S.
+562900     IF TG-CAL = 88
+563000        MOVE "XL" TO TG-OUT-S.
+563100 EX-T-TG.
+563200     EXIT.
+563300*
+563400*
+563500*PAGE
+563600*
+563700 TTUNLOCK.
+563800* 5491     COPY PDBUNLOC.
+563900*                                           ********************* PDBUNLOC
+564000*IF X8=OFF                                                        PDBUNLOC
+564100*CONTROL NOLIST                                                   PDBUNLOC
+564200*IF                                                               PDBUNLOC
+564300     MOVE 1 TO W-MODO.                                            PDBUNLOC
+564400     CALL "DBUNLOCK" USING W-NOME-DATA-BASE-1                     PDBUNLOC
+564500                           W-NOME-DATA-SET                        PDBUNLOC
+564600                           W-MODO                                 PDBUNLOC
+564700                           W-CA-IMAGE.                            PDBUNLOC
+564800     IF W-ERRORI-TRAGICI                                          PDBUNLOC
+564900        MOVE 8 TO W-INDICE-8                                      PDBUNLOC
+565000        CALL "QDBERROR" USING W-COMMON.                           PDBUNLOC
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+565100 EX-TTUNLOCK.                                                     PDBUNLOC
+565200     EXIT.                                                        PDBUNLOC
+565300*                                                                 PDBUNLOC
+565400*CONTROL LIST                                                     PDBUNLOC
+565500*                                                                 PDBUNLOC
+565600*                                                                 PDBUNLOC
+565700*
+565800*
+565900 TTLOCK-T.
+566000*                 COPY PDBLOCK REPLACING
+566100* 5513                W-NOME-DATA-SET BY TAB-LOCK
+566200* 5514                EX-TTLOCK BY EX-TTLOCK-T.
+566300*                                           *********************
+566400*IF X8=OFF
+566500*CONTROL NOLIST
+566600*IF
+566700     CALL "DBLOCK" USING W-NOME-DATA-BASE-1
+566800                         TAB-LOCK
+566900                         W-MODO
+567000                         W-CA-IMAGE.
+567100     IF W-ERRORI-TRAGICI
+567200        MOVE 5 TO W-INDICE-8
+567300        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+
+567500 EX-TTLOCK-T.
+567600     EXIT.
+567700*
+567800*CONTROL LIST
+567900*
+568000*
+568100*
+568200 TTLOCK.
+568300* 5534     COPY PDBLOCK.
+568400*                                           ********************* PDBLOCK
+568500*IF X8=OFF                                                        PDBLOCK
+568600*CONTROL NOLIST                                                   PDBLOCK
+568700*IF                                                               PDBLOCK
+568800     CALL "DBLOCK" USING W-NOME-DATA-BASE-1                       PDBLOCK
+568900                         W-NOME-DATA-SET                          PDBLOCK
+569000                         W-MODO                                   PDBLOCK
+569100                         W-CA-IMAGE.                              PDBLOCK
+569200     IF W-ERRORI-TRAGICI                                          PDBLOCK
+569300        MOVE 5 TO W-INDICE-8                                      PDBLOCK
+569400        CALL "QDBERROR" USING W-COMMON.                           PDBLOCK
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+569500 EX-TTLOCK.                                                       PDBLOCK
+569600     EXIT.                                                        PDBLOCK
+569700*                                                                 PDBLOCK
+569800*CONTROL LIST                                                     PDBLOCK
+569900*                                                                 PDBLOCK
+570000*                                                                 PDBLOCK
+570100*
+570200*
+570300 TTDBPUT.
+570400* 5555     COPY PDBPUT.
+570500*                                           ********************* PDBPUT
+570600*IF X8=OFF                                                        PDBPUT
+570700*CONTROL NOLIST                                                   PDBPUT
+570800*IF                                                               PDBPUT
+570900     MOVE 1 TO W-MODO.                                            PDBPUT
+571000     CALL "DBPUT" USING W-NOME-DATA-BASE-1                        PDBPUT
+571100                        W-NOME-DATA-SET                           PDBPUT
+571200                        W-MODO                                    PDBPUT
+571300                        W-CA-IMAGE                                PDBPUT
+571400                        W-TUTTO-RECORD                            PDBPUT
+571500                        AREA-REC-SET.                             PDBPUT
+571600     IF W-ERRORI-TRAGICI OR W-DATA-SET-PIENO OR                   PDBPUT
+571700        W-CATENA-PIENA OR W-MASTER-PIENO                          PDBPUT
+571800        MOVE 7 TO W-INDICE-8                                      PDBPUT
+571900        CALL "QDBERROR" USING W-COMMON.                           PDBPUT
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+572000 EX-TTDBPUT.                                                      PDBPUT
+572100     EXIT.                                                        PDBPUT
+572200*                                                                 PDBPUT
+572300*CONTROL LIST                                                     PDBPUT
+572400*                                                                 PDBPUT
+572500*                                                                 PDBPUT
+572600*
+572700*
+572800 TTUPDATE.
+572900* 5580     COPY PDBUPDAT.
+573000*                                           ********************* PDBUPDAT
+573100*IF X8=OFF                                                        PDBUPDAT
+573200*CONTROL NOLIST                                                   PDBUPDAT
+
+573400*IF                                                               PDBUPDAT
+573500     MOVE 1 TO W-MODO.                                            PDBUPDAT
+573600     CALL "DBUPDATE" USING W-NOME-DATA-BASE-1                     PDBUPDAT
+573700                           W-NOME-DATA-SET                        PDBUPDAT
+573800                           W-MODO                                 PDBUPDAT
+573900                           W-CA-IMAGE                             PDBUPDAT
+574000                           W-TUTTO-RECORD                         PDBUPDAT
+574100                           AREA-REC-SET.                          PDBUPDAT
+574200     IF W-ERRORI-TRAGICI                                          PDBUPDAT
+574300        MOVE 9 TO W-INDICE-8                                      PDBUPDAT
+574400        CALL "QDBERROR" USING W-COMMON.                           PDBUPDAT
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+574500 EX-TTUPDATE.                                                     PDBUPDAT
+574600     EXIT.                                                        PDBUPDAT
+574700*                                                                 PDBUPDAT
+574800*CONTROL LIST                                                     PDBUPDAT
+574900*                                                                 PDBUPDAT
+575000*                                                                 PDBUPDAT
+575100*
+575200*
+575300 TTDBGET-P.
+575400*                   COPY PDBGET REPLACING
+575500* 5604           AREA-REC-SET BY REC-PREZZI
+575600* 5605           EX-TTDBGET BY EX-TTDBGET-P.
+575700*                                           *********************
+575800*IF X8=OFF
+575900*CONTROL NOLIST
+576000*IF
+576100     CALL "DBGET" USING W-NOME-DATA-BASE-1
+576200                        W-NOME-DATA-SET
+576300                        W-MODO
+576400                        W-CA-IMAGE
+576500                        W-TUTTO-RECORD
+576600                        REC-PREZZI
+576700                        W-VALORE-CAMPO.
+576800     IF W-ERRORI-TRAGICI
+576900        MOVE 4 TO W-INDICE-8
+577000        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+577100 EX-TTDBGET-P.
+577200     EXIT.
+577300*
+577400*
+577500*CONTROL LIST
+577600*
+577700*
+577800*
+577900*PRZ-PUBBL*
+578000 TTDBGET-P-PUB.
+578100* 5630     COPY PDBGET REPLACING AREA-REC-SET
+578200* 5631                        BY REC-PREZZI-PUB
+578300* 5632                           EX-TTDBGET
+578400* 5633                        BY EX-TTDBGET-P-PUB.
+578500*                                           *********************
+578600*IF X8=OFF
+578700*CONTROL NOLIST
+578800*IF
+578900     CALL "DBGET" USING W-NOME-DATA-BASE-1
+579000                        W-NOME-DATA-SET
+579100                        W-MODO
+
+579300                        W-CA-IMAGE
+579400                        W-TUTTO-RECORD
+579500                        REC-PREZZI-PUB
+579600                        W-VALORE-CAMPO.
+579700     IF W-ERRORI-TRAGICI
+579800        MOVE 4 TO W-INDICE-8
+579900        CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+580000 EX-TTDBGET-P-PUB.
+580100     EXIT.
+580200*
+580300*
+580400*CONTROL LIST
+580500*
+580600*
+580700*
+580800*PAGE
+580900*
+581000*
+581100 DISP-C-MAT.
+581200     MOVE SPACES TO RIGA-DISP.
+581300     MOVE 1 TO IND-4.
+581400     PERFORM METTI-4 THRU EX-METTI-4
+581500            UNTIL IND-4 > 3 OR
+581600              W-INDICE-3 > QT-NUM-ELEM-EFF OF PARTAB-ART.
+581700     DISPLAY RIGA-DISP.
+581800 EX-DISP-C-MAT.
+581900     EXIT.
+582000*
+582100*
+582200 METTI-4.
+582300     IF TAB-ART (W-INDICE-3) = 0
+582400            OR QTA-TAGLIE-TAB (W-INDICE-3) = LOW-VALUE
+582500        ADD 1 TO W-INDICE-3
+582600        GO TO EX-METTI-4.
+582700     MOVE TAB-ART (W-INDICE-3) TO DISP-ART (IND-4).
+582800     MOVE "(" TO PARE1(IND-4).
+582900     MOVE ")" TO PARE2(IND-4).
+583000     MOVE ART-TAB-LETTI(W-INDICE-3) TO ART-ELEM-LETTI.
+583100     MOVE 0 TO COM-QTA-DISP.
+583200     PERFORM ACCUMULA-QTA THRU EX-ACCUMULA-QTA
+583300         VARYING W-INDICE-7 FROM 1 BY 1
+583400         UNTIL W-INDICE-7 > NTG-NTG.
+583500     MOVE COM-QTA-DISP TO QTA-DISP(IND-4).
+583600     ADD COM-QTA-DISP TO TOT-CAPI-LETTI-1.
+583700     ADD 1 TO W-INDICE-3 IND-4.
+583800 EX-METTI-4.
+583900     EXIT.
+584000*
+584100*
+584200 ACCUMULA-QTA.
+584300     ADD QTA-TAGLIA-ELEM(W-INDICE-7) TO COM-QTA-DISP.
+584400 EX-ACCUMULA-QTA.
+584500     EXIT.
+584600*
+584700*
+584800*
+584900*
+585000 AGG-DPARAM.
+
+585200     MOVE "DPARAM;" TO W-NOME-DATA-SET.
+585300      ADD 1 TO NUM-BOLLA-TAGLIO-FODERE.
+585400      MOVE REC-PARAM-RID TO AREA-REC-SET.
+585500      PERFORM TTUPDATE THRU EX-TTUPDATE.
+585600 EX-AGG-DPARAM.
+585700      EXIT.
+585800*
+585900*
+586000 AGG-DPARAM-FITTIZI.
+586100     MOVE "DPARAM;" TO W-NOME-DATA-SET.
+586200      ADD 1 TO PAR-FITTIZIO-1.
+586300      MOVE REC-PARAM-FITTIZ-R TO AREA-REC-SET.
+586400      PERFORM TTUPDATE THRU EX-TTUPDATE.
+586500 EX-AGG-DPARAM-FITTIZI.
+586600      EXIT.
+586700*
+586800*
+586900*
+587000 GET-LOCALITA.
+587100     MOVE SPACES TO LOCALITA-PART-STR.
+587200*
+587300     PERFORM VARYING IND-LOC FROM 1 BY 1
+587400     UNTIL (IND-LOC > MAX-LOC) OR (LOCALITA-PART-STR NOT = SPACES)
+587500        IF COD-LOC(IND-LOC) = MAG-INPUT-R
+587600           MOVE DESC-LOC(IND-LOC) TO LOCALITA-PART-STR
+587700        END-IF
+587800     END-PERFORM.
+587900*    DISPLAY '>'LOCALITA-PART-STR'<'.
+588000 EX-GET-LOCALITA.
+588100     EXIT.
+588200*
+588300*
+588400 CHIAMA-PRINTDDT.
+588500*MAG6/7*
+588600*    MOVE 7 TO MAGAZZINO-DDT.
+588700     MOVE MAG-INPUT-R TO MAGAZZINO-DDT.
+588800     MOVE 1 TO TIPO-DOC-DDT.
+588900     MOVE 11 TO TIPO-MOVIMENTO-DDT.
+589000     MOVE "VESD" TO CAUSALE-DDT.
+589100     MOVE 1 TO TIPO-STAMPA-DDT.
+589200*FIFRA*
+589300*    MOVE CONTO-IN-R TO CLIENTE-DDT.
+589400     IF CONTO-FATTURA-MEM NOT = 0
+589500       MOVE CONTO-FATTURA-MEM TO CLIENTE-DDT
+589600     ELSE
+589700       MOVE CONTO-IN-R TO CLIENTE-DDT.
+589800*
+589900     PERFORM GET-LOCALITA THRU EX-GET-LOCALITA.
+590000     MOVE LOCALITA-PART-STR TO LOC-PART-DDT.
+590100     MOVE SPACES TO TIPO-DATA-SET-DDT
+590200                    D-CONTO-VET
+590300                    NOTE-DDT (1)
+590400                    NOTE-DDT (2).
+590500**FSTOCK*
+590600*       IF W-SIGLA-UTENTE = "RESIDUO" OR = "PROROSA"
+590700*         MOVE "Merce distrib/prod da Diffusione Tessile srl"
+590800*             TO NOTE-DDT(1)
+590900*         MOVE
+
+591100*              " unipersonale; via Santi,8 42025Cavriago(RE)"
+591200*             TO NOTE-DDT(2)
+591300*        END-IF.
+591400**
+591500     MOVE 0 TO IMPORTO-X-PL.
+591600*BUDA*
+591700     MOVE "N"  TO FILE-FAT-DDT.
+591800*TRAVMAG*
+591900     IF W-SIGLA-UTENTE = "MAXMAX"
+592000       MOVE
+592100              "MITTENTE DEPOSITARIO: MAXIMA SPA C/O DEPOSITO DIFFU
+592200-       "SIONE TESSILE"
+592300              TO RIGA-1-DDT
+592400       MOVE
+592500              "SRL - VIA SANTI,8 42025 CAVRIAGO (RE) (SCARICO CONT
+592600-       "O DEPOSITO)"
+592700              TO RIGA-2-DDT
+592800     ELSE
+592900**FSTOCK*      alternativa
+593000*       IF W-SIGLA-UTENTE = "RESIDUO" OR = "PROROSA"
+593100*         MOVE "Merce distrib e/o prodotta da Diffusione Tessile s
+593200*-          "l unipersonale"
+593300*             TO RIGA-1-DDT
+593400*         MOVE "via Santi, 8 42025 Cavriago (RE)"
+593500*             TO RIGA-2-DDT
+593600*
+593700*        ELSE
+593800**
+593900       MOVE SPACE TO RIGA-1-DDT RIGA-2-DDT.
+594000*
+594100*PRINTDD6*
+594200*    CALL "PRINTDD3" USING W-COMMON
+594300     CANCEL "PRINTDDF"
+594400     CALL "PRINTDDF" USING W-COMMON
+594500                           SQLCA
+594600                           CAMPI-ANAGRAFICI
+594700                           CAMPI-COMODO
+594800                           TIPO-DATA-SET-DDT
+594900                           IMPORTO-X-PL
+595000*BUDA*
+595100                           FILE-FAT-DDT
+595200*TRAVMAG*
+595300                           RIGA-1-DDT
+595400                           RIGA-2-DDT.
+595500*
+595600 EX-CHIAMA-PRINTDDT.
+595700     EXIT.
+595800*
+595900*
+596000 PREPARA-MOVMAG.
+596100     MOVE LOW-VALUE TO MOVMAG.
+596200     MOVE SPACES TO VAL-REC OF MOVMAG.
+596300     MOVE 1 TO NUMERO-RIGA OF MOVMAG.
+596400     MOVE W-FORMATO-INTERNO TO Q-DATA-I.
+596500     MOVE 2 TO Q-FUNZIONE OF PARGEN.
+596600     CANCEL "QDATAS"
+596700      CALL "QDATAS" USING PARGEN
+596800                         Q-DATA-E Q-DATA-I
+
+597000                         Q-SETTIMANA.
+597100     MOVE Q-SETTIMANA
+597200       TO SETTIMANA OF MOVMAG.
+597300     MOVE RIF-BOLLA-DDT TO RIF-INTERNO OF MOVMAG.
+597400     MOVE 0 TO RIF-BOLLA-FORN OF MOVMAG
+597500               RIF-ORDINE OF MOVMAG
+597600               MOD-IMPUTAZ OF MOVMAG
+597700               QUANTITA OF MOVMAG.
+597800*VACO*
+597900*     MOVE 0 TO PREZZO OF MOVMAG.
+598000*VACO*
+598100     MOVE SPACES TO DIVISA OF MOVMAG
+598200                    VAL-REC OF MOVMAG.
+598300     MOVE "NR" TO UN-MIS-FATT OF MOVMAG.
+598400*EURO*
+598500     MOVE "EUR " TO DIVISA OF MOVMAG.
+598600*    MOVE "LIT " TO DIVISA OF MOVMAG.
+598700     MOVE C-MAT-TRANS-RID TO C-MAT OF MOVMAG.
+598800 EX-PREPARA-MOVMAG.
+598900     EXIT.
+599000*
+599100*
+599200*
+599300 CREA-MOVMAG-P-3.
+599400*VACO*
+599500      MOVE COSTO-ELEM TO PREZZO OF MOVMAG.
+599600*VACO*
+599700     MOVE PREZZO-ELEM TO COSTO-STD OF MOVMAG.
+599800*BUDA*
+599900     MOVE CAMBIO-ELEM TO MOD-IMPUTAZ OF MOVMAG.
+600000*BUDA*
+600100     MOVE "VESD" TO C-OPE OF MOVMAG.
+600200     MOVE QTA-TAGLIE-NEG TO QTA-TAGLIE OF MOVMAG.
+600210*PROMO*
+600220     MOVE PROMO-ELEM TO CODICE-PROMO-MOV OF MOVMAG.
+600300*MAG6/7*
+600400*    MOVE 7 TO MAGAZZINO OF MOVMAG.
+600500     MOVE MAG-INPUT-R TO MAGAZZINO OF MOVMAG.
+600600*FIFRA*
+600700*    MOVE CONTO-IN-R TO CONTO OF MOVMAG.
+600800     IF CONTO-FATTURA-MEM NOT = 0
+600900       MOVE CONTO-FATTURA-MEM TO CONTO OF MOVMAG
+601000       MOVE CONTO-IN-R TO MOD-IMPUTAZ OF MOVMAG
+601100     ELSE
+601200       MOVE CONTO-IN-R TO CONTO OF MOVMAG.
+601300     MOVE MOVMAG TO AREA-REC-SET.
+601400*
+601500     MOVE "MOVMAG" TO W-NOME-DATA-SET.
+601600     PERFORM TTDBPUT THRU EX-TTDBPUT.
+601700     IF NOT W-OK-IMAGE
+601800       MOVE W-STATUS-WORD-IMAGE TO STATO-DISPLAY
+601900       DISPLAY "ERR PUT MOVMAG-P3- " STATO-DISPLAY
+602000       DISPLAY "PER C-MAT " C-MAT-TRANSITO
+602100     CANCEL "QDBERROR"
+602200       CALL "QDBERROR" USING W-COMMON.
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+602300 EX-CREA-MOVMAG-P-3.
+602400     EXIT.
+602500*
+602600*
+602700*
+
+602900*
+603000 AGGIORNA-SITPF-P-3.
+603100     MOVE LOW-VALUE TO PARAGGPF.
+603200     MOVE C-MAT-TRANS-RID TO C-MAT OF PARAGGPF.
+603300*MAG6/7*
+603400*    MOVE 7 TO MAGAZZINO OF PARAGGPF.
+603500     MOVE MAG-INPUT-R TO MAGAZZINO OF PARAGGPF.
+603600     MOVE -1 TO VALORE OF PARAGGPF.
+603700     MOVE QTA-TAGLIE-NEG
+603800       TO QTA-8 OF PARAGGPF.
+603900     MOVE 1 TO F-GIAC OF PARAGGPF.
+604000     CANCEL "AGSITPFW"
+604100     CALL "AGSITPFW" USING W-COMMON PARAGGPF.
+604200 EX-AGGIORNA-SITPF-P-3.
+604300     EXIT.
+604400*
+604500*
+604600*
+604700*
+604800*
+604900*
+605000*
+605100*
+605200 CARICA-TABELLA.
+605300     MOVE 0 TO STK-C-MAT.
+605400     MOVE 0 TO STK-STAGIONE.
+605500     MOVE 0 TO STK-COLL.
+605600     MOVE 0 TO STK-PRZ-LORDO STK-PRIMA-VOLTA.
+      *SCONTOVOL*
+605650     MOVE 0 TO STK-QTA-VENDUTA.
+      *SCONTOVOL*
+605700*MAG6/7*
+605800*    IF SI-DT-ESTERO
+605900*       MOVE NOME-IN-B TO STK-NOME
+606000*      ELSE
+606100*         MOVE NOME-IN TO STK-NOME.
+606200     IF MAG-FALLATO
+606300       MOVE "STF" TO NOME-IN-3
+606400     ELSE
+606500*Mag3_V/F*
+606600       IF F-V-INPUT = "F"
+606700          MOVE "STF" TO NOME-IN-3
+606800       ELSE
+606900*
+607000       MOVE "STV" TO NOME-IN-3.
+607100     MOVE CONTO-IN-R TO NOME-IN-5.
+607200     MOVE NOME-IN-35 TO STK-NOME.
+607300*
+607400     CALL "DTVALSTK" USING STK-NOME
+607500                          STK-C-MAT
+607600                          STK-STAGIONE
+607700                          STK-COLL
+607800                          STK-SCO
+607900                          STK-PRZ-SCO
+608000                          STK-PRZ-LORDO STK-MSG
+608100                          STK-PRIMA-VOLTA
+608200                          STK-CAMBIO
+      *SCONTOVOL*
+608250                          STK-QTA-VENDUTA
+      *SCONTOVOL*
+608300*EURO1*
+608400                          W-COMMON.
+608500*
+608600      IF STK-MSG NOT = SPACE
+
+608800        DISPLAY STK-MSG
+608900        MOVE 1 TO JRUNC
+609000        STOP RUN JRUNC.
+609100 EX-CARICA-TABELLA.
+609200     EXIT.
+609300*
+609400*
+609500*
+609600 STAMPA-RAPPORTINO.
+609700     PERFORM VARYING W-INDICE-3 FROM 1 BY 1 UNTIL
+609800      W-INDICE-3 > QT-NUM-ELEM-EFF OF PARTAB-ART
+609900        DISPLAY 'M' TAB-ART OF ART-TAB-LETTI(W-INDICE-3)
+610000     END-PERFORM
+610100     CALL "RAPPRAI3" USING W-COMMON SQLCA
+610200                           TABELLA-ARTICOLI-LETTI PARTAB-ART
+610300                           CONTO-IN-R D-CONTO-MEM
+610400                           TABELLA-NO-GIAC IND-CAPI-NO-GIAC
+610500*MAG6/7*
+610600                           MAG-INPUT-R.
+610700 EX-STAMPA-RAPPORTINO.
+610800     EXIT.
+610900*
+611000*
+611100*MAG6/7*
+611200 VERIF-MAG.
+611300*VIBLO*
+611400     DISPLAY "MAG provenienza (3 cifre)".
+611500     ACCEPT MAG-INPUT.
+611600     IF MAG-INPUT NOT NUMERIC
+611700       MOVE "MAG non numerico" TO MSG-PANNELLO-ERR
+611710       PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+611800       DISPLAY "MAG non numerico"
+611900     ELSE
+611910*MAGVEN*
+611920        PERFORM RICERCA-MAG-VENDITA THRU EX-RICERCA-MAG-VENDITA
+611930        IF NOT MAG-VENDITA-TROVATO
+612000         MOVE "MAG non valido" TO MSG-PANNELLO-ERR
+612010         PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+612200         DISPLAY SUGG-MAG-DISP
+612300*
+612400         MOVE SPACE TO MAG-INPUT.
+612500*     MOVE "003" TO MAG-INPUT.
+612600*
+612700 EX-VERIF-MAG.
+612800     EXIT.
+612900*
+613000*Mag3_V/F*
+613100* Copiaincollato senza pieta` dalla procedurina precedente
+613200 VERIF-F-V.
+613300*VIBLO*
+613400*     DISPLAY "Stock Fallato o Valido? (F/V)".
+613500*     ACCEPT F-V-INPUT.
+613600*     IF NOT (F-V-INPUT = "F" OR = "V" OR = "f" OR = "v")
+613700*       PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+613800*       DISPLAY "Digitare o 'F' o 'V'"
+613900*       MOVE SPACE TO F-V-INPUT
+614000*     ELSE
+614100*       IF F-V-INPUT = "v" OR = "V"
+614200*         MOVE "V" TO F-V-INPUT
+614300*       ELSE
+614400*         MOVE "F" TO F-V-INPUT.
+614500     MOVE "V" TO F-V-INPUT.
+
+614700*
+614800 EX-VERIF-F-V.
+614900     EXIT.
+615000*PRZ-PUBBL*
+615100***************** ROUTINES SQL *******************
+615200*
+615300 TEST-ERR.
+615400     MOVE SQLCODE TO SQL-STATUS.
+615500     IF SQLCODE = OK OR NO-MEMORY OR DEADLOCK OR NOT-FOUND
+615600        CONTINUE
+615700     ELSE
+615800     CANCEL "CALLSQLE"
+615900        CALL "CALLSQLE" USING SQLCA PAR-ERR AREA-HL AREA-SI.
+616000 TEST-ERR-EX.
+616100     EXIT.
+616200*
+616300*
+616400 BEGIN-RC.
+616500**** Start SQL Preprocessor ****
+616600*    EXEC SQL
+616700*       BEGIN WORK RC
+616800*    END-EXEC
+616900**** Start Inserted Statements ****
+617000     MOVE 2 TO SQLX-ISOLATION-LEVEL
+617100     CALL "sqlx_bw" USING
+617200          SQLX-ISOLATION-LEVEL,
+617300          SQLCA
+617400**** End SQL Processor   ****
+617500     MOVE "BEGIN WORK RC" TO ER-DESCRIZIONE
+617600     PERFORM TEST-ERR THRU TEST-ERR-EX.
+617700 BEGIN-RC-EX.
+617800     EXIT.
+617900*
+618000*
+618100 S-S-COMMIT.
+618200**** Start SQL Preprocessor ****
+618300*    EXEC SQL
+618400*       COMMIT WORK
+618500*    END-EXEC.
+618600**** Start Inserted Statements ****
+618700     CALL "sqlx_cw" USING
+618800          SQLCA
+618900         CONTINUE.
+619000**** End SQL Processor   ****
+619100     MOVE "COMMIT WORK" TO ER-DESCRIZIONE
+619200     PERFORM TEST-ERR THRU TEST-ERR-EX.
+619300 S-S-COMMIT-EX.
+619400     EXIT.
+619500*
+      *RETRYSQL*
+      *     attesa crescente (1,2,3... secondi) fra un tentativo e
+      *     l'altro di una SELECT in retry per DEADLOCK/NO-MEMORY, cosi'
+      *     le query piu' contese non martellano subito il database
+       ATTESA-RETRY-SQL.
+           MOVE NUM-TENTATIVI-SQL TO N-SEC-SLEEP.
+           CALL "SYSTEM" USING COMANDO-SLEEP-LINUX.
+       EX-ATTESA-RETRY-SQL.
+           EXIT.
+      *
+      *     segnala su SYSERR che una SELECT e' stata abbandonata per
+      *     DEADLOCK/NO-MEMORY dopo MAX-TENTATIVI-SQL tentativi, invece
+      *     di restare a girare indefinitamente in attesa del lock
+       SEGNALA-RETRY-SQL-ESAURITI.
+           IF SQLCODE = NO-MEMORY OR SQLCODE = DEADLOCK
+              DISPLAY "*** RETRY SQL ESAURITI DOPO " NUM-TENTATIVI-SQL
+                      " TENTATIVI - SQLCODE " SQLCODE UPON SYSERR
+           END-IF.
+       EX-SEGNALA-RETRY-SQL-ESAURITI.
+           EXIT.
+      *RETRYSQL*
+619600*
+619700* NO-DATGE
+619800* DECLARE-CURS-MOD.
+619900*     EXEC SQL
+620000*       DECLARE CURSMOD CURSOR FOR
+620100*           SELECT MODELLO_NEW,
+620200*                  ANNO,
+620300*                  STAG
+620400*             FROM ANAMAT.MODELLI
+
+620600*            WHERE
+620700*           SOCIETA         = :MODELLI-SOCIETA AND
+620800*           COD_ESTENSIONE  = :MODELLI-ESTENSIONE AND
+620900*           MODELLO_MAXIMA  = :MODELLI-MODELLO-MAXIMA
+621000*     END-EXEC.
+621100* DECLARE-CURS-MOD-EX.
+621200*     EXIT.
+621300**
+621400**
+621500* OPEN-CURS-MOD.
+621600*     EXEC SQL
+621700*          OPEN CURSMOD KEEP CURSOR
+621800*     END-EXEC.
+621900*     MOVE 'OPEN-CURS-MOD' TO ER-DESCRIZIONE.
+622000*     PERFORM TEST-ERR THRU TEST-ERR-EX.
+622100* OPEN-CURS-MOD-EX.
+622200*     EXIT.
+622300**
+622400**
+622500* FETCH-SINGOLA-CURS-MOD.
+622600*     EXEC SQL
+622700*       FETCH CURSMOD
+622800*       INTO :MODELLI-MODELLO-NEW,
+622900*            :MODELLI-ANNO,
+623000*            :MODELLI-STAGIONE
+623100*     END-EXEC.
+623200**
+623300*     IF SQLCODE NOT = OK
+623400*       MOVE 1 TO FLAG-CURSORE
+623500*     END-IF.
+623600* FETCH-SINGOLA-CURS-MOD-EX.
+623700*     EXIT.
+623800**
+623900**
+624000* CLOSE-CURS-MOD.
+624100*     EXEC SQL
+624200*          CLOSE CURSMOD
+624300*     END-EXEC.
+624400*     MOVE 'CLOSE-CURS-MOD' TO ER-DESCRIZIONE.
+624500*     PERFORM TEST-ERR THRU TEST-ERR-EX.
+624600* CLOSE-CURS-MOD-EX.
+624700*     EXIT.
+624800* NO-DATGE
+624900*
+625000*
+625100*
+625200*
+625300 COMANDI-IGP-TESTA.
+625400     MOVE COMIGP-PTXSETUP TO REC-PEND.
+625500     WRITE REC-PEND.
+625600     MOVE COMIGP-PTXCFG2 TO REC-PEND.
+625700     WRITE REC-PEND.
+625800     MOVE COMIGP-PTXEND TO REC-PEND.
+625900     WRITE REC-PEND.
+626000 EX-COMANDI-IGP-TESTA.
+626100     EXIT.
+626200*
+626300*
+
+626500 COMANDI-IGP-TESTA-1.
+626600     MOVE COMIGP-LISTEN TO REC-PEND.
+626700     WRITE REC-PEND.
+626800     MOVE COMIGP-CREATE TO REC-PEND.
+626900     WRITE REC-PEND.
+627000     MOVE COMIGP-SCALEDOT TO REC-PEND.
+627100     WRITE REC-PEND.
+627200     MOVE COMIGP-ALPHA TO REC-PEND.
+627300     WRITE REC-PEND.
+627400 EX-COMANDI-IGP-TESTA-1.
+627500     EXIT.
+627600*
+627700*
+627800 COMANDI-IGP-FINE-1.
+627900     MOVE COMIGP-STOP TO REC-PEND.
+628000     WRITE REC-PEND.
+628100     MOVE COMIGP-END TO REC-PEND.
+628200     WRITE REC-PEND.
+628300     MOVE COMIGP-EXECUTE TO REC-PEND.
+628400     WRITE REC-PEND.
+628500     MOVE COMIGP-QUIET TO REC-PEND.
+628600     WRITE REC-PEND.
+628700 EX-COMANDI-IGP-FINE-1.
+628800     EXIT.
+628900*
+629000*
+629100 SCRIVI-RECORD-IGP.
+629200     MOVE SPACES TO REC-PEND.
+629300*
+629400     MOVE ROW-IGP TO TEMP-X-IN.
+629500     PERFORM TOGLI-ZERI THRU EX-TOGLI-ZERI.
+629600     MOVE TEMP-X-OUT TO ROW-X-IGP.
+629700*
+629800     MOVE COL-IGP TO TEMP-X-IN.
+629900     PERFORM TOGLI-ZERI THRU EX-TOGLI-ZERI.
+630000     MOVE TEMP-X-OUT TO COL-X-IGP.
+630100*
+630200     STRING "C12;"        DELIMITED BY SIZE
+630300            ROW-X-IGP     DELIMITED BY SPACE
+630400            ";"           DELIMITED BY SIZE
+630500            COL-X-IGP     DELIMITED BY SPACE
+630600            ";"           DELIMITED BY SIZE
+630700            VERT-EXP-IGP  DELIMITED BY SIZE
+630800            ";"           DELIMITED BY SIZE
+630900            ORIZ-EXP-IGP  DELIMITED BY SIZE
+631000            ';"'          DELIMITED BY SIZE
+631100            RIGA-PEND-COM DELIMITED BY SIZE
+631200            '"'           DELIMITED BY SIZE
+631300       INTO REC-PEND.
+631400*
+631500     WRITE REC-PEND.
+631600 EX-SCRIVI-RECORD-IGP.
+631700     EXIT.
+631800*
+631900*
+632000 TOGLI-ZERI.
+632100     MOVE 0 TO PRIMO-NONZERO.
+632200     PERFORM VARYING K FROM 1 BY 1
+
+632400       UNTIL K > 4 OR PRIMO-NONZERO <> 0
+632500         IF TEMP-EL-X OF TEMP-X-IN(K) <> "0"
+632600             MOVE K TO PRIMO-NONZERO
+632700         END-IF
+632800     END-PERFORM.
+632900*
+633000     IF PRIMO-NONZERO <> 0
+633100       UNSTRING TEMP-X-IN INTO TEMP-X-OUT
+633200                WITH POINTER PRIMO-NONZERO
+633300     ELSE
+633400       MOVE TEMP-X-IN TO TEMP-X-OUT
+633500     END-IF.
+633600 EX-TOGLI-ZERI.
+633700     EXIT.
+633800*
+633900*
+634000*MOVSKU
+634100 INSERISCI-MOVSKU.
+634200*
+634300 MOVE ELEM-TAB-SING(IND-BARUNI) TO ELEMENTO-SINGOLI.
+634400*
+634500 MOVE '1' TO OUTPUT-VAL-A
+634600 MOVE SPACES TO OUTPUT-VAL-B
+634700 PERFORM CHIAMA-GETBARUNI THRU CHIAMA-GETBARUNI-EX.
+634800*
+634900 PERFORM CONVERTI-BARCODE THRU EX-CONVERTI-BARCODE.
+635000*
+635100 MOVE C-MAT-TRANS-RID TO MOVSKU-CMAT.
+635200 MOVE TAGLIA OF C-MAT-A-BARRE TO NTG-IN
+635300 MOVE FUNCTION idxtg(NTG-IN)
+635400                          TO MOVSKU-TG.
+635500*
+635600 IF OUTPUT-VAL-A = '0'
+635700    MOVE OUTPUT-VAL-B-OK TO MOVSKU-BARUNI
+635800 ELSE
+635900    STOP RUN
+636000 END-IF.
+636100*
+636200 PERFORM INSERT-SKU-E-SING THRU EX-INSERT-SKU-E-SING.
+636300*
+636400 MOVE MOVSKU-BARUNI(1:8)          TO MOVSKU-SKU
+636500 MOVE RIF-BOLLA-DDT TO  MOVSKU-RIF-INTERNO.
+636600 MOVE CONTO-IN-R TO MOVSKU-CONTO.
+636700 MOVE MAG-INPUT-R TO MOVSKU-MAG.
+636800 MOVE 0 TO MOVSKU-IS-BARUNI-READ.
+636900 MOVE 0 TO MOVSKU-IS-BARUNI-CERTIFIED.
+637000 MOVE MOVSKU-BARUNI(1:8) TO MOVSKU-SKU-FATTURAZIONE.
+637100*
+      *LOTTRAC*
+           PERFORM TROVA-LOTTO-RICEVIMENTO
+               THRU EX-TROVA-LOTTO-RICEVIMENTO.
+           PERFORM SCRIVI-RIGA-LOTTRAC THRU EX-SCRIVI-RIGA-LOTTRAC.
+      *LOTTRAC*
+637200* NO-DATGE
+637300 PERFORM S-SET-1 THRU S-SET-1-EX.
+637400* NO-DATGE
+637500**** Start SQL Preprocessor ****
+637600*    EXEC SQL
+637700*        INSERT INTO MOV_SKU
+637800*        VALUES(
+637900*                NULL,
+638000*               :MOVSKU-RIF-INTERNO,
+638100*               :MOVSKU-CMAT,
+
+638300*               :MOVSKU-TG,
+638400*               :MOVSKU-BARUNI,
+638500*               :MOVSKU-CONTO,
+638600*               :MOVSKU-MAG,
+638700*               :MOVSKU-SKU,
+638800*               :MOVSKU-IS-BARUNI-READ,
+638900*               :MOVSKU-IS-BARUNI-CERTIFIED,
+639000*               :MOVSKU-SKU-FATTURAZIONE
+639100*               )
+639200*    END-EXEC
+639300**** Start Inserted Statements ****
+639400     MOVE MOVSKU-RIF-INTERNO TO SQLI-002-000
+639500     MOVE MOVSKU-CMAT TO SQLI-002-001
+639600     MOVE MOVSKU-TG TO SQLI-002-002
+639700     MOVE MOVSKU-BARUNI TO SQLI-002-003
+639800     MOVE MOVSKU-CONTO TO SQLI-002-004
+639900     MOVE MOVSKU-MAG TO SQLI-002-005
+640000     MOVE MOVSKU-SKU TO SQLI-002-006
+640100     MOVE MOVSKU-IS-BARUNI-READ TO SQLI-002-007
+640200     MOVE MOVSKU-IS-BARUNI-CERTIFIED TO SQLI-002-008
+640300     MOVE MOVSKU-SKU-FATTURAZIONE TO SQLI-002-009
+640400     CALL "sqlx_insert" USING
+640500          SQLX-PROG,
+640600          SQL-PARAM-002-X,
+640700          SQL-SEL-002-X,
+640800          SQLI-TIPO-002-X,
+640900          SQLI-REC-002,
+641000          SQLCA
+641100**** End SQL Processor   ****
+641200     MOVE "Insert MOV-SKU " TO ER-DESCRIZIONE
+641300     PERFORM TEST-ERR THRU TEST-ERR-EX.
+      *RICMOV*
+           IF SQLCODE = OK
+              ADD 1 TO NUM-MOVSKU-OK
+           END-IF.
+      *RICMOV*
+641400*
+641500 INSERISCI-MOVSKU-EX.
+641600     EXIT.
+641700*
+      *LOTTRAC*
+      *     risale la catena DB MOVMAG chiave C-MAT (stesso accesso
+      *     DBFIND/DBGET di TTDBFIND/TTDBGET sopra, ma su un record
+      *     dedicato REC-MOVMAG-LT, per non toccare il MOVMAG della
+      *     vendita in corso di costruzione) cercando il piu' recente
+      *     movimento di ricevimento (RIF-BOLLA-FORN popolato, qta
+      *     entrata, stesso magazzino) per il C-MAT appena venduto: e'
+      *     il riferimento bolla fornitore piu' vicino ad un numero di
+      *     lotto di ricevimento presente su questo schema
+       TROVA-LOTTO-RICEVIMENTO.
+           MOVE 0 TO RIF-BOLLA-FORN-LT OF REC-LOTTRAC.
+           MOVE "C-MAT;"          TO W-NOME-CAMPO.
+           MOVE MOVSKU-CMAT       TO W-VALORE-CAMPO.
+           MOVE "MOVMAG;"         TO W-NOME-DATA-SET.
+           PERFORM TTDBFIND THRU EX-TTDBFIND.
+           IF W-OK-IMAGE
+               PERFORM DBGET-MOVMAG-LT THRU EX-DBGET-MOVMAG-LT
+               PERFORM CERCA-LOTTO-RIC THRU EX-CERCA-LOTTO-RIC
+                   UNTIL
+                        W-FINE-CATENA  OR
+                        RIF-BOLLA-FORN-LT OF REC-LOTTRAC NOT = 0
+           END-IF.
+       EX-TROVA-LOTTO-RICEVIMENTO.
+           EXIT.
+      *
+       DBGET-MOVMAG-LT.
+           MOVE 5 TO W-MODO.
+           PERFORM TTDBGET THRU EX-TTDBGET.
+           MOVE AREA-REC-SET TO REC-MOVMAG-LT.
+       EX-DBGET-MOVMAG-LT.
+           EXIT.
+      *
+       CERCA-LOTTO-RIC.
+           IF RIF-BOLLA-FORN OF REC-MOVMAG-LT > 0
+              AND QUANTITA OF REC-MOVMAG-LT > 0
+              AND MAGAZZINO OF REC-MOVMAG-LT = MOVSKU-MAG
+               MOVE RIF-BOLLA-FORN OF REC-MOVMAG-LT
+                       TO RIF-BOLLA-FORN-LT OF REC-LOTTRAC
+           END-IF.
+           PERFORM DBGET-MOVMAG-LT THRU EX-DBGET-MOVMAG-LT.
+       EX-CERCA-LOTTO-RIC.
+           EXIT.
+      *
+      *     scrive la riga di tracciabilita' baruni/lotto, un record
+      *     per ogni capo inserito in MOV_SKU
+       SCRIVI-RIGA-LOTTRAC.
+           MOVE W-FORMATO-INTERNO TO DATA-LT OF REC-LOTTRAC.
+           MOVE MOVSKU-BARUNI TO BARUNI-LT OF REC-LOTTRAC.
+           MOVE MOVSKU-CMAT TO C-MAT-LT OF REC-LOTTRAC.
+           MOVE MOVSKU-TG TO TAGLIA-LT OF REC-LOTTRAC.
+           MOVE MOVSKU-CONTO TO CONTO-LT OF REC-LOTTRAC.
+           MOVE MOVSKU-MAG TO MAGAZZINO-LT OF REC-LOTTRAC.
+           MOVE T-TAB TO TG-LT-1 TG-LT-2 TG-LT-3 TG-LT-4 TG-LT-5
+                         TG-LT-6.
+           WRITE REC-LOTTRAC.
+       EX-SCRIVI-RIGA-LOTTRAC.
+           EXIT.
+      *LOTTRAC*
+      *ERRDBLOG*
+      *     scrive su ERRDBLOG (file opzionale, stesso schema di
+      *     LOTTRACE/STORNOLOG) un record per ogni CALL "QDBERROR":
+      *     riporta il dataset e l'INDICE-8/STATUS-WORD della chiamata
+      *     DB fallita cosi' da poter rivedere a posteriori gli errori
+      *     DB della giornata senza dover essere davanti al terminale
+      *     nel momento in cui si verificano
+       SCRIVI-ERRDBLOG.
+           MOVE W-FORMATO-INTERNO OF W-COMMON
+                   TO DATA-ED OF REC-ERRDBLOG.
+           ACCEPT ORA-ED OF REC-ERRDBLOG FROM TIME.
+           MOVE W-TERMINALE OF W-COMMON TO TERMINALE-ED OF REC-ERRDBLOG.
+           MOVE W-NOME-DATA-SET OF W-COMMON
+                   TO DATASET-ED OF REC-ERRDBLOG.
+           MOVE W-INDICE-8 OF W-COMMON TO INDICE-ED OF REC-ERRDBLOG.
+           MOVE W-STATUS-WORD-IMAGE OF W-COMMON
+                   TO STATUS-ED OF REC-ERRDBLOG.
+           MOVE T-TAB TO TG-ED-1 TG-ED-2 TG-ED-3 TG-ED-4 TG-ED-5.
+           WRITE REC-ERRDBLOG.
+       EX-SCRIVI-ERRDBLOG.
+           EXIT.
+      *ERRDBLOG*
+641800 CONVERTI-BARCODE.
+641900     MOVE ZEROS
+642000       TO C-MAT-COM.
+642100*
+642200     MOVE C-MAT-SING
+642300       TO C-MAT-A-BARRE-RID.
+642400*
+642500     MOVE MODELLO OF  C-MAT-A-BARRE
+642600       TO MODELLO      OF      C-MAT-COM.
+642700     MOVE VESTIBILITA OF  C-MAT-A-BARRE
+642800       TO VEST-A       OF      C-MAT-COM.
+642900     MOVE PEZZO   OF  C-MAT-A-BARRE
+643000       TO PEZZO-A      OF      C-MAT-COM.
+643100     MOVE PREFBC-V-F OF  C-MAT-A-BARRE
+643200       TO PREFISSO-V-F OF      C-MAT-COM.
+643300     MOVE SOC-BC-MOD OF  C-MAT-A-BARRE
+643400       TO SOCIETA-MOD  OF      C-MAT-COM.
+643500     MOVE VARIANTE-COL OF  C-MAT-A-BARRE
+643600       TO COLORE       OF      C-MAT-COM.
+643700 EX-CONVERTI-BARCODE.
+643800     EXIT.
+643900*
+644000 CHIAMA-GETBARUNI.
+
+644200*
+644300     MOVE C-MAT-SING TO INPUT-VAL
+644400     MOVE RIF-BOLLA-DDT TO INPUT-VAL-B
+644500     MOVE "READVE3" TO INPUT-VAL-C
+644600*
+644700     CALL "PYTHON" USING "ret_sku" "mod_sku_from_cobol"
+644800                         PY-INPUT-REC
+644900                         PY-OUTPUT-REC.
+645000     IF OUTPUT-VAL-A = '1'
+645100       DISPLAY OUTPUT-VAL-B.
+645200*
+645300 CHIAMA-GETBARUNI-EX.
+645400     EXIT.
+645500*
+645600 INSERT-SKU-E-SING.
+645700*
+645800     MOVE "K2" TO QT-FUNZIONE OF PARTAB-SING
+645900         CANCEL "QTABEL"
+646000     CALL "QTABEL" USING PARTAB-SING
+646100                          TABELLA-SINGOLI
+646200                            ELEMENTO-SINGOLI
+646300*
+646400     IF QT-STATO OF PARTAB-SING = 0
+646500        MOVE OUTPUT-VAL-B-OK TO SKU-SING
+646600        MOVE SKU-SING TO
+646700                ELEM-TAB-SING(QT-INDEX-ELEM OF PARTAB-SING)(24:13)
+646800     ELSE
+646900        MOVE QT-STATO OF PARTAB-SING TO ERR-DISP
+647000        DISPLAY "ERR UPDATE QTABEL " ERR-DISP
+647100                  " - INSERISCI-SKU"
+647200        CANCEL "QDBERROR"
+647300        CALL "QDBERROR" USING W-COMMON
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG
+647400     END-IF.
+647500*
+647600 EX-INSERT-SKU-E-SING.
+647700     EXIT.
+647800*
+647900* NO-DATGE
+648000***********connessione a DATGE*******************
+648100* S-SET-2.
+648200*        EXEC SQL
+648300*           SET CONNECTION 'DB2'
+648400*        END-EXEC.
+648500* S-SET-2-EX.
+648600*     EXIT.
+648700** NO-DATGE
+648800*
+648900***********connessione a MAGAUTO*****************
+649000 S-SET-1.
+649100**** Start SQL Preprocessor ****
+649200*       EXEC SQL
+649300*          SET CONNECTION 'DB1'
+649400*       END-EXEC.
+649500**** Start Inserted Statements ****
+649600  MOVE "DB1" TO SQL-CONN-ALIAS
+649700    CALL "sqlx_setconn" USING
+649800             SQL-CONN-ALIAS,SQLCA.
+649900         CONTINUE.
+
+650100**** End SQL Processor   ****
+650200 S-SET-1-EX.
+650300     EXIT.
+650400*
+650500*MOVSKU
+650600*
+650700*ASOLOB2C*
+650800 CARICA-B2C-NO-DT.
+650900*
+      *RETRYSQL*
+           MOVE 0 TO NUM-TENTATIVI-SQL.
+           PERFORM WITH TEST AFTER
+                   UNTIL (SQLCODE <> NO-MEMORY AND <> DEADLOCK)
+                      OR NUM-TENTATIVI-SQL >= MAX-TENTATIVI-SQL
+                   ADD 1 TO NUM-TENTATIVI-SQL
+                   IF NUM-TENTATIVI-SQL > 1
+                      PERFORM ATTESA-RETRY-SQL THRU
+                              EX-ATTESA-RETRY-SQL
+                   END-IF
+651200             PERFORM BEGIN-RC THRU
+651300                     BEGIN-RC-EX
+651400             IF SQLCODE = OK
+651500                     PERFORM SE-SELECT-NEGOZIO-CATEG
+651600                        THRU SE-SELECT-NEGOZIO-CATEG-EX
+651700             END-IF
+651800     END-PERFORM.
+           PERFORM SEGNALA-RETRY-SQL-ESAURITI THRU
+                   EX-SEGNALA-RETRY-SQL-ESAURITI.
+      *RETRYSQL*
+651900     IF SQLCODE = NOT-FOUND
+652000        DISPLAY "NESSUNA NEGOZIO CATEGORIA TROVATA"
+652100                                UPON SYSERR
+652200        MOVE 0 TO NUM-B2C-NO-DT
+652300      ELSE
+652400        MOVE SQLERRD (3) TO NUM-B2C-NO-DT
+652500      END-IF.
+652600*
+652700     PERFORM S-S-COMMIT THRU S-S-COMMIT-EX.
+652800*     DISPLAY SPACE.
+652900*     DISPLAY "TAB-B2C-NO-DT:  " NUM-B2C-NO-DT
+653000*     PERFORM VARYING IND-B2C-NO-DT FROM 1 BY 1
+653100*             UNTIL IND-B2C-NO-DT > NUM-B2C-NO-DT
+653200*       DISPLAY MAG-B2C-NO-DT(IND-B2C-NO-DT)
+653300*     END-PERFORM.
+653400 EX-CARICA-B2C-NO-DT.
+653500     EXIT.
+653600*
+653700*
+653800 SE-SELECT-NEGOZIO-CATEG.
+653900**** Start SQL Preprocessor ****
+654000*    EXEC SQL
+654100*         BULK SELECT NEGOZIO
+654200*         INTO :TAB-B2C-NO-DT
+654300*         FROM NEGOZIO_ANAG_CATEGORIA
+654400*            JOIN NEGOZIO_CATEGORIA USING (ID_CATEGORIA)
+654500*            where DESC_CATEGORIA = 'NEGOZI_ITALIA_B2C_SOC'
+654600*            order by NEGOZIO
+654700*    END-EXEC
+654800**** Start Inserted Statements ****
+654900     MOVE 100 TO SQL-TIMES-003
+655000     MOVE 1 TO SQL-START-003
+655100     CALL "sqlx_bulksel" USING
+655200          SQLX-PROG,
+655300          SQL-PARAM-003-X,
+655400          SQL-SEL-003-X,
+655500          SQLI-TIPO-003-X,
+655600          SQLO-TIPO-003-X,
+655700          SQLI-REC-003,
+655800          TAB-B2C-NO-DT,
+
+656000          SQL-START-003,
+656100          SQL-TIMES-003,
+656200          SQLCA
+656300**** End SQL Processor   ****
+656400     MOVE "SELECT NEGOZIO-CATEG  " TO ER-DESCRIZIONE
+656500     IF SQLCODE NOT = MULTIPLE-ROWS
+656600        PERFORM TEST-ERR THRU TEST-ERR-EX.
+656700 SE-SELECT-NEGOZIO-CATEG-EX.
+656800     EXIT.
+656900*ASOLOB2C*
+657000*ASOLOB2C*
+657100 RIVALUTA-COSTO-ANAMAT.
+657200      PERFORM CERCA-B2C-NO-DT THRU EX-CERCA-B2C-NO-DT.
+657300*
+657400     PERFORM RICERCA-COSTO-ANAMAT THRU EX-RICERCA-COSTO-ANAMAT.
+657500 EX-RIVALUTA-COSTO-ANAMAT.
+657600 CERCA-B2C-NO-DT.
+657700     PERFORM VARYING IND-B2C-NO-DT FROM 1 BY 1
+657800          UNTIL IND-B2C-NO-DT > NUM-B2C-NO-DT OR
+657900              ANACST-MAG-COM = MAG-B2C-NO-DT(IND-B2C-NO-DT)
+658000        CONTINUE
+658100     END-PERFORM.
+658200     IF IND-B2C-NO-DT > NUM-B2C-NO-DT
+658300       MOVE 'N' TO FLAG-B2C-NO-DT
+658400     ELSE
+658500       MOVE 'S' TO FLAG-B2C-NO-DT
+658600     END-IF.
+658700 EX-CERCA-B2C-NO-DT.
+658800     EXIT.
+658900 RICERCA-COSTO-ANAMAT.
+659000*
+659100     MOVE ANACST-C-MAT-COM TO ANACST-C-MAT.
+659200     MOVE 0 TO ANACST-CST-COM
+      *RETRYSQL*
+           MOVE 0 TO NUM-TENTATIVI-SQL.
+           PERFORM WITH TEST AFTER
+                   UNTIL (SQLCODE <> NO-MEMORY AND <> DEADLOCK)
+                      OR NUM-TENTATIVI-SQL >= MAX-TENTATIVI-SQL
+                   ADD 1 TO NUM-TENTATIVI-SQL
+                   IF NUM-TENTATIVI-SQL > 1
+                      PERFORM ATTESA-RETRY-SQL THRU
+                              EX-ATTESA-RETRY-SQL
+                   END-IF
+659500             PERFORM BEGIN-RC THRU
+659600                     BEGIN-RC-EX
+659700             IF SQLCODE = OK
+659800                     PERFORM SE-SELECT-ANAMAT-CST
+659900                        THRU SE-SELECT-ANAMAT-CST-EX
+660000             END-IF
+660100     END-PERFORM.
+           PERFORM SEGNALA-RETRY-SQL-ESAURITI THRU
+                   EX-SEGNALA-RETRY-SQL-ESAURITI.
+      *RETRYSQL*
+660200     IF SQLCODE = OK
+      *CSTMET*
+660300       IF METODO-COSTO-ULTIMO
+                MOVE ANACST-CST-STD-2 TO ANACST-CST-COM
+             ELSE
+             IF METODO-COSTO-MEDIO
+                COMPUTE ANACST-CST-COM ROUNDED =
+                     (ANACST-CST-STD + ANACST-CST-STD-2) / 2
+             ELSE
+      *CSTMET*
+               IF B2C-NO-DT
+                 MOVE ANACST-CST-STD-2 TO ANACST-CST-COM
+               ELSE
+                 MOVE ANACST-CST-STD TO ANACST-CST-COM
+               END-IF
+      *CSTMET*
+             END-IF
+             END-IF
+660800     END-IF.
+      *CSTMET*
+660900*
+661000     PERFORM S-S-COMMIT THRU S-S-COMMIT-EX.
+661100 EX-RICERCA-COSTO-ANAMAT.
+661200     EXIT.
+661300 SE-SELECT-ANAMAT-CST.
+661400**** Start SQL Preprocessor ****
+661500*    EXEC SQL
+661600*         SELECT CST_STD, CST_STD_2
+661700*         INTO :ANACST-CST-STD, :ANACST-CST-STD-2
+
+661900*         FROM ANAMAT_CST
+662000*         WHERE C_MAT   = :ANACST-C-MAT
+662100*    END-EXEC
+662200**** Start Inserted Statements ****
+662300     MOVE ANACST-C-MAT TO SQLI-004-000
+662400     CALL "sqlx_select" USING
+662500          SQLX-PROG,
+662600          SQL-PARAM-004-X,
+662700          SQL-SEL-004-X,
+662800          SQLI-TIPO-004-X,
+662900          SQLO-TIPO-004-X,
+663000          SQLI-REC-004,
+663100          SQLO-REC-004,
+663200          SQLCA
+663300     IF SQLCODE = 0
+663400       MOVE SQLO-004-000 TO ANACST-CST-STD
+663500       MOVE SQLO-004-001 TO ANACST-CST-STD-2
+663600     END-IF
+663700**** End SQL Processor   ****
+663800*
+663900     MOVE "SELECT ANAMAT_CST   " TO ER-DESCRIZIONE
+664000     PERFORM TEST-ERR THRU TEST-ERR-EX.
+664100 SE-SELECT-ANAMAT-CST-EX.
+664200     EXIT.
+664300*ASOLOB2C*
+664400*
+664500*UNICODDT*
+664600*================================================================*
+664700 INIT-PAR-TAB-UNICO-DDT.
+664800*================================================================*
+664900    MOVE   16 TO QT-LL-ELEM       OF PAR-TAB-UNICO-DDT.
+665000    MOVE    4 TO QT-LL-KEY        OF PAR-TAB-UNICO-DDT.
+665100    MOVE    1 TO QT-ADDR-KEY      OF PAR-TAB-UNICO-DDT.
+665150*2026* vedi OCCURS di ELE-TAB-UNICO-DDT
+665200    MOVE 4000 TO QT-NUM-ELEM-MAX  OF PAR-TAB-UNICO-DDT.
+665300    MOVE    0 TO QT-NUM-ELEM-EFF  OF PAR-TAB-UNICO-DDT.
+665400    INITIALIZE TAB-UNICO-DDT.
+665500 EX-INIT-PAR-TAB-UNICO-DDT. EXIT.
+665600*----------------------------------------------------------------*
+      *MODDT*
+      *     calcola la chiave AS/classe da usare per l'articolo corrente
+      *     verso TAB-UNICO-DDT, secondo il modo di raggruppamento del
+      *     conto (MODO-RAGGR-MEM): standard = AS/classe reali
+      *     dell'articolo; "1" = classe forzata (un DDT per AS); "2" =
+      *     AS e classe entrambi forzati (un unico DDT al giorno)
+       DETERMINA-CHIAVE-UNICO-DDT.
+           MOVE APP-AS TO TAB-AS.
+           MOVE CL-GR OF REC-ANAMAT TO TAB-CL.
+           IF RAGGR-UN-DDT-PER-AS
+               MOVE MD-CHIAVE-UNICA TO TAB-CL
+           ELSE
+           IF RAGGR-UN-DDT-GIORNO
+               MOVE MD-CHIAVE-UNICA TO TAB-AS
+               MOVE MD-CHIAVE-UNICA TO TAB-CL
+           END-IF
+           END-IF.
+       EX-DETERMINA-CHIAVE-UNICO-DDT. EXIT.
+      *MODDT*
+665700 LEGGI-TAB-UNICO-DDT.
+665800    MOVE "K2" TO QT-FUNZIONE OF PAR-TAB-UNICO-DDT.
+665900    CANCEL "QTABELXL"
+666000    CALL "QTABELXL" USING PAR-TAB-UNICO-DDT
+666100                        TAB-UNICO-DDT
+666200                        DEP-TAB-UNICO-DDT.
+666300    IF QT-STATO OF PAR-TAB-UNICO-DDT = 0
+666400        PERFORM PRENDI-DEP-TAB-UNICO-DDT THRU
+666500             EX-PRENDI-DEP-TAB-UNICO-DDT
+666600    ELSE
+666700        INITIALIZE DATI-TAB-UNICO-DDT.
+666800 EX-LEGGI-TAB-UNICO-DDT. EXIT.
+666900*----------------------------------------------------------------*
+667000 PRENDI-DEP-TAB-UNICO-DDT.
+667100    MOVE ELE-TAB-UNICO-DDT(QT-INDEX-ELEM OF PAR-TAB-UNICO-DDT)
+667200      TO DEP-TAB-UNICO-DDT.
+667300 EX-PRENDI-DEP-TAB-UNICO-DDT. EXIT.
+667400*----------------------------------------------------------------*
+667500 AGG-TAB-UNICO-DDT.
+667600    IF QT-STATO OF PAR-TAB-UNICO-DDT = 0
+
+667800        PERFORM RIMETTI-DEP-TAB-UNICO-DDT
+667900           THRU EX-RIMETTI-DEP-TAB-UNICO-DDT
+668000    ELSE
+668100        PERFORM INS-TAB-UNICO-DDT THRU EX-INS-TAB-UNICO-DDT.
+668200 EX-AGG-TAB-UNICO-DDT. EXIT.
+668300*----------------------------------------------------------------*
+668400 RIMETTI-DEP-TAB-UNICO-DDT.
+668500    MOVE DEP-TAB-UNICO-DDT
+668600      TO ELE-TAB-UNICO-DDT(QT-INDEX-ELEM OF PAR-TAB-UNICO-DDT).
+668700 EX-RIMETTI-DEP-TAB-UNICO-DDT. EXIT.
+668800*----------------------------------------------------------------*
+668900 INS-TAB-UNICO-DDT.
+669000    MOVE "K1"   TO QT-FUNZIONE OF PAR-TAB-UNICO-DDT.
+669100    CANCEL "QTABELXL"
+669200    CALL "QTABELXL" USING PAR-TAB-UNICO-DDT
+669300                        TAB-UNICO-DDT
+669400                        DEP-TAB-UNICO-DDT.
+669500*    DISPLAY QT-STATO OF PAR-TAB-UNICO-DDT.
+669600    IF QT-STATO OF PAR-TAB-UNICO-DDT NOT = 0
+669700        IF QT-STATO OF PAR-TAB-UNICO-DDT = -2
+669800            DISPLAY "AS=" TAB-AS " CL=" TAB-CL
+669900            " GIA' INSERITI CON CAPI " TAB-MAX-CAPI
+670000        ELSE
+670100            IF QT-STATO OF PAR-TAB-UNICO-DDT = -1
+670200                DISPLAY SPACE UPON CONSOLE
+670210                DISPLAY "*** TAB-UNICO-DDT PIENA: TROPPE AS/"
+670220                       "CLASSE NEL DDT - SPEZZARE IL LOTTO"
+670230                       " ***" UPON CONSOLE
+670235                MOVE "TAB-UNICO-DDT PIENA - SPEZZARE LOTTO"
+670236                     TO MSG-PANNELLO-ERR
+670237                PERFORM REGISTRA-ERRORE THRU EX-REGISTRA-ERRORE
+670300            ELSE
+670400               MOVE QT-STATO OF PAR-TAB-UNICO-DDT
+670500                 TO ERR-DISP
+670600               DISPLAY "ERR k1 QTABELXL " ERR-DISP
+670700                         " TAB-TAB-UNICO-DDT"
+670800               CANCEL "QDBERROR"
+670900               CALL "QDBERROR" USING W-COMMON .
+           PERFORM SCRIVI-ERRDBLOG THRU EX-SCRIVI-ERRDBLOG.
+671000 EX-INS-TAB-UNICO-DDT. EXIT.
+671100*----------------------------------------------------------------*
+671200*----------------------------------------------------------------*
+671300 MOSTRA-TAB-UNICO-DDT.
+671400*    DISPLAY "TAB-UNICO-DDT".
+671500    PERFORM M-DEP-TAB-UNICO-DDT THRU
+671600         EX-M-DEP-TAB-UNICO-DDT
+671700         VARYING QT-INDEX-ELEM   OF PAR-TAB-UNICO-DDT
+671800         FROM 1 BY 1
+671900         UNTIL   QT-INDEX-ELEM   OF PAR-TAB-UNICO-DDT >
+672000                 QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT.
+672100    DISPLAY " ".
+672200 EX-MOSTRA-TAB-UNICO-DDT. EXIT.
+672300*----------------------------------------------------------------*
+672400 M-DEP-TAB-UNICO-DDT.
+672500    PERFORM PRENDI-DEP-TAB-UNICO-DDT THRU
+672600         EX-PRENDI-DEP-TAB-UNICO-DDT.
+672700    IF XD = "S"
+672800        DISPLAY DEP-TAB-UNICO-DDT
+672900    ELSE
+673000        DISPLAY
+673100*           "KEY: "
+673200            "AS = "  TAB-AS           OF DEP-TAB-UNICO-DDT "  "
+673300            "CL = "  TAB-CL           OF DEP-TAB-UNICO-DDT "  "
+673400*           "DATI: "
+673500            "MAX-CAPI = " TAB-MAX-CAPI OF DEP-TAB-UNICO-DDT "  "
+
+673700*            "CAPI-LETTI = "
+673800*                   TAB-CAPI-LETTI OF DEP-TAB-UNICO-DDT " "
+673900            .
+674000 EX-M-DEP-TAB-UNICO-DDT. EXIT.
+674100 CICLO-DISIMPEGNO.
+674200    PERFORM
+674300         VARYING QT-INDEX-ELEM   OF PAR-TAB-UNICO-DDT
+674400         FROM 1 BY 1
+674500         UNTIL   QT-INDEX-ELEM   OF PAR-TAB-UNICO-DDT >
+674600                 QT-NUM-ELEM-EFF OF PAR-TAB-UNICO-DDT
+674700       PERFORM PRENDI-DEP-TAB-UNICO-DDT
+674800          THRU EX-PRENDI-DEP-TAB-UNICO-DDT
+674900       DISPLAY DEP-TAB-UNICO-DDT
+675000       MOVE MAG-INPUT TO MAG-DISIMPEGNA
+675100       MOVE SOCIETA-INPUT TO FORN-DISIMPEGNA
+675200       MOVE TAB-AS TO AS-DISIMPEGNA(1)
+675300       MOVE TAB-CL TO CLASSE-DISIMPEGNA(1)
+675400       PERFORM CALL-DISIMPEGNA-MAG THRU EX-CALL-DISIMPEGNA-MAG
+675500       IF NOT PY-OUTPUT-DISIMPEGNO-OK
+675600          DISPLAY "ERRORE DISIMPEGNO!!!"
+675700          STOP RUN
+675800       END-IF
+675900    END-PERFORM.
+676000 EX-CICLO-DISIMPEGNO. EXIT.
+676100*----------------------------------------------------------------*
+676200*UNICODDT*
+676300*                                                        REF GNR-154062001AC
+
