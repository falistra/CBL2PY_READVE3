@@ -6,43 +6,62 @@
 001500 SOURCE-COMPUTER.  HP3000.                                                
 001600 OBJECT-COMPUTER.  HP3000.                                                
 001700 DATA DIVISION.                                                           
-001800 WORKING-STORAGE SECTION.                                                 
-001900*                                                                         
-002000 01 COMO        PIC X(1000).                                               
-002100*                                                                         
-002200 01 I           PIC S9(4) COMP.                                           
-002300 01 J           PIC S9(4) COMP.                                           
-002400 01 POS         PIC S9(9) COMP.                                           
-002500 01 POS1        PIC S9(9) COMP.                                           
-002600 01 POSK        PIC S9(9) COMP.                                           
-002700 01 POSK1       PIC S9(9) COMP.                                           
-002800*                                                                         
-002900 LINKAGE SECTION.                                                         
-003000*                                                                         
-003100 01 PAR-SORT.                                                             
-003200  05 STATO       PIC S9(4) COMP.                                          
-003300  05 N-EL-EFF    PIC 9(4) COMP.                                           
-003400  05 N-EL-MAX    PIC 9(4) COMP.                                           
-003500  05 LL-EL       PIC 9(4) COMP.                                           
-003600  05 ADDR-K      PIC 9(4) COMP.                                           
-003700  05 LL-K        PIC 9(4) COMP.                                           
-003800  05 IND-EL      PIC 9(4) COMP.                                           
-003900  05 FILLER      PIC XX.                                                  
-004000*                                                                         
-004100 01 TAB          PIC X(50000).                                             
-004200*                                                                         
-004300 PROCEDURE DIVISION USING PAR-SORT                                        
-004400                          TAB.                                            
-004500*                                                                         
-004600 VIA.                                                                     
-004700*                                                                         
-004800     MOVE 0 TO STATO.                                                     
-004900     PERFORM LOOP1 THRU EX-LOOP1                                          
-005000         VARYING I FROM 2 BY 1 UNTIL I > N-EL-EFF.                        
-005100*                                                                         
-005200 FINE.                                                                    
-005300     GOBACK.                                                              
-005400*                                                                         
+001800 WORKING-STORAGE SECTION.
+001900*
+002000 01 COMO        PIC X(9999).
+002100*
+002200 01 I           PIC S9(4) COMP.
+002300 01 J           PIC S9(4) COMP.
+002400 01 POS         PIC S9(9) COMP.
+002500 01 POS1        PIC S9(9) COMP.
+002600 01 POSK        PIC S9(9) COMP.
+002700 01 POSK1       PIC S9(9) COMP.
+002710*2026*
+002720 01 POS-RICH    PIC S9(9) COMP.
+002730*2026*
+002800*
+002900 LINKAGE SECTION.
+003000*
+003100 01 PAR-SORT.
+003200  05 STATO       PIC S9(4) COMP.
+003300  05 N-EL-EFF    PIC 9(4) COMP.
+003400  05 N-EL-MAX    PIC 9(4) COMP.
+003500  05 LL-EL       PIC 9(4) COMP.
+003600  05 ADDR-K      PIC 9(4) COMP.
+003700  05 LL-K        PIC 9(4) COMP.
+003800  05 IND-EL      PIC 9(4) COMP.
+003900  05 FILLER      PIC XX.
+004000*
+004100 01 TAB          PIC X(500000).
+004200*
+004300 PROCEDURE DIVISION USING PAR-SORT
+004400                          TAB.
+004500*
+004600 VIA.
+004700*
+004800     MOVE 0 TO STATO.
+004810*2026* la tabella passata deve stare nei 500000 byte di TAB: se
+004820*2026* N-EL-EFF * LL-EL li supera il chiamante ha una tabella
+004830*2026* troppo grande (es. un DDT consolidato multi-AS/classi o
+004840*2026* un batch di lettura barcode troppo esteso) - meglio
+004850*2026* fermarsi con un avviso chiaro che ordinare oltre il buffer
+004860*2026* e restituire un risultato troncato in silenzio.
+004870     COMPUTE POS-RICH = N-EL-EFF * LL-EL.
+004880     IF POS-RICH > LENGTH OF TAB
+004890        MOVE -9 TO STATO
+004900        DISPLAY SPACE UPON CONSOLE
+004910        DISPLAY "*** QSORTAB: TABELLA TROPPO GRANDE - SPEZZARE"
+004920               " IL LOTTO ***" UPON CONSOLE
+004930        DISPLAY "    ELEMENTI=" N-EL-EFF " LUNG.ELEM=" LL-EL
+004940               " RICHIESTI=" POS-RICH UPON CONSOLE
+004960        PERFORM 2 TIMES CALL "FAIBEEP" END-PERFORM
+004970        GO TO FINE.
+004980     PERFORM LOOP1 THRU EX-LOOP1
+005000         VARYING I FROM 2 BY 1 UNTIL I > N-EL-EFF.
+005100*
+005200 FINE.
+005300     GOBACK.
+005400*
 005500 LOOP1.                                                                   
 005600*                                                                         
 005700     PERFORM LOOP2 THRU EX-LOOP2                                          
