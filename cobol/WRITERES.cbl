@@ -31,7 +31,14 @@
       *
       *ESTETA*     20/11/18
       *      estensione taglie
-002400 ENVIRONMENT DIVISION.                                                    
+      *
+      *PARTNER*    09/08/26
+      *      la destinazione DANEG (prima solo PROROSA/altri in base a
+      *      W-ACCOUNT) ora viene letta dal file di configurazione
+      *      TABELLE/PARTNER: onboardare un nuovo partner in
+      *      franchising o outlet significa solo aggiungere una riga
+      *      al file, non ricompilare WRITERES
+002400 ENVIRONMENT DIVISION.
 002500 CONFIGURATION SECTION.                                                   
 002600 SOURCE-COMPUTER.  HP-3000.                                               
 002700 OBJECT-COMPUTER.  HP-3000.                                               
@@ -51,11 +58,31 @@
       *ACQUO*                                                           inizio
           SELECT OPTIONAL FILE-MERCFR ASSIGN TO MERCFR-NOMEFILE
               ORGANIZATION IS LINE SEQUENTIAL.
-002300    SELECT OPTIONAL FILE-DANEG 
-              ASSIGN TO DANEG-NOMEFILE FILE STATUS IS M-F                 
-              ORGANIZATION IS LINE SEQUENTIAL.              
+002300    SELECT OPTIONAL FILE-DANEG
+              ASSIGN TO DANEG-NOMEFILE FILE STATUS IS M-F
+              ORGANIZATION IS LINE SEQUENTIAL.
       *ACQUO*                                                           fine
-003400*                                                                         
+      *FIFRA*
+          SELECT OPTIONAL FILE-EXPLOG ASSIGN TO "WRESLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-LOG.
+      *FIFRA*
+      *XESTSET*
+          SELECT OPTIONAL FILE-XESTSET ASSIGN TO "XESTSETT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-XS.
+      *XESTSET*
+      *VALEST*
+          SELECT OPTIONAL FILE-ESTSCART ASSIGN TO "ESTSCART"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-ES.
+      *VALEST*
+      *PARTNER*
+          SELECT OPTIONAL FILE-PARTNER ASSIGN TO PARTNER-NOMEFILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-PN.
+      *PARTNER*
+003400*
 003500 DATA DIVISION.                                                           
 003600 FILE SECTION.                                                            
 003700*                                                                         
@@ -69,19 +96,63 @@
 003600 FD FILE-DANEG                                  
 003700           DATA RECORD IS REC-MOV01.                                      
 003800 01 REC-MOV01.                                                            
-003900   03 RESTO-REC    COPY DASPXASD.               
-      *ACQUO*                                                           fine      
-004000*                                                                         
+003900   03 RESTO-REC    COPY DASPXASD.
+      *ACQUO*                                                           fine
+      *FIFRA*
+       FD FILE-EXPLOG DATA RECORD REC-LOG.
+       01 REC-LOG COPY WRESLOG.
+      *FIFRA*
+      *XESTSET*
+       FD FILE-XESTSET DATA RECORD REC-XESTSET.
+       01 REC-XESTSET           COPY YXESTSET.
+      *XESTSET*
+      *VALEST*
+       FD FILE-ESTSCART DATA RECORD REC-SCART.
+       01 REC-SCART             COPY YESTSCART.
+      *VALEST*
+      *PARTNER*
+       FD FILE-PARTNER DATA RECORD REC-PARTNER.
+       01 REC-PARTNER           PIC X(512).
+      *PARTNER*
+004000*
 004100 WORKING-STORAGE SECTION.                                                 
       *ESTETA* 
        COPY NTG.                                                                       
 004300 77 ERR-DISP               PIC -(6).                                      
 004400*CODI*                                                                    
-004500 77 CHECKER        PIC XX.                                                
+004500 77 CHECKER        PIC XX.
       *conv
          88 CHECKER-APERTO VALUES ARE "05", "00".
       *conv-end
-004600*                                                                         
+      *CODIQ*
+       77 MAX-TENTATIVI-WRITE   PIC S9(4) COMP VALUE 6.
+       77 NUM-TENTATIVI-WRITE   PIC S9(4) COMP.
+      *CODIQ*
+      *FIFRA*
+       77 CHECK-LOG       PIC XX.
+          88 LOG-APERTO   VALUES ARE "05", "00".
+      *FIFRA*
+      *XESTSET*
+       77 CHECK-XS        PIC XX.
+          88 XS-APERTO    VALUES ARE "05", "00".
+       77 WK-QTA-XS       PIC S9(7) COMP.
+      *XESTSET*
+      *VALEST*
+       77 CHECK-ES        PIC XX.
+          88 ES-APERTO    VALUES ARE "05", "00".
+       77 REC-EST-VALIDO  PIC X VALUE "S".
+          88 VALIDO-EST   VALUE "S".
+       77 MOTIVO-SCART    PIC X(30).
+      *VALEST*
+      *PARTNER*
+       01 PARTNER-NOMEFILE      PIC X(80).
+       01 REC-PARTNER-COM.
+         05 ACCOUNT-COM         PIC X(8).
+         05 DIR-DANEG-COM       PIC X(30).
+       77 CHECK-PN        PIC XX.
+          88 PN-APERTO    VALUES ARE "05", "00".
+      *PARTNER*
+004600*
 004700*SQL                                                                      
 004800*                                                                         
 004900 EXEC SQL BEGIN DECLARE SECTION END-EXEC.                                 
@@ -307,11 +378,28 @@
                       " - file CHECKER=" CHECKER
                     UPON SYSERR
            END-IF.
+      *CODIQ*
+      *     accoda e ritenta con attesa crescente (1,2,3... secondi),
+      *     invece di restare bloccata all'infinito sull'OPEN esclusiva:
+      *     se il file WRITE resta occupato da un'altra sessione anche
+      *     dopo MAX-TENTATIVI-WRITE tentativi, si segnala l'errore e si
+      *     esce invece di impallare per sempre il terminale della cassa
+           MOVE 0 TO NUM-TENTATIVI-WRITE.
            PERFORM UNTIL CHECKER-APERTO
-              MOVE 5 TO N-SEC-SLEEP
+                      OR NUM-TENTATIVI-WRITE >= MAX-TENTATIVI-WRITE
+              ADD 1 TO NUM-TENTATIVI-WRITE
+              MOVE NUM-TENTATIVI-WRITE TO N-SEC-SLEEP
               CALL "SYSTEM" USING COMANDO-SLEEP-LINUX
               OPEN EXTEND FILE-WRITE WITH LOCK
            END-PERFORM.
+           IF NOT CHECKER-APERTO
+              DISPLAY "*** WRITERES: OPEN esclusiva di WRITE ESAURITA"
+                      " DOPO " NUM-TENTATIVI-WRITE " TENTATIVI"
+                      " - file CHECKER=" CHECKER
+                    UPON SYSERR
+              STOP RUN
+           END-IF.
+      *CODIQ*
       *
       *conv-end
 017300*                                                                         
@@ -328,11 +416,14 @@
 017320     IF W-SIGLA-UTENTE = "RESIDUO"                                        
 017321       AND XMAXIMA                                                        
 017325        MOVE 13 TO SOCIETA-COMODO. 
-017400     PERFORM TRATTA-NEG THRU EX-TRATTA-NEG.    
-017500     CLOSE FILE-WRITE.  
+017400     PERFORM TRATTA-NEG THRU EX-TRATTA-NEG.
+017500     CLOSE FILE-WRITE.
       *
-017600 FINE.                                                                    
-017700     EXIT PROGRAM.                                                        
+      *FIFRA*
+           PERFORM SCRIVI-EXPLOG THRU EX-SCRIVI-EXPLOG.
+      *FIFRA*
+017600 FINE.
+017700     EXIT PROGRAM.
 017800*                                                                         
 017900*                                                                         
 018000*                                                                         
@@ -401,12 +492,62 @@
 020300     MOVE "MOVMAG;" TO W-NOME-DATA-SET.                                   
 020400     MOVE 5 TO W-MODO.                                                    
 020500     PERFORM TTDBGET THRU EX-TTDBGET.                                     
-020600 EX-SCRIVI-REC.                                                           
-020700     EXIT.                                                                
-020800*                                                                         
-020900*                                                                         
-021000*                                                                         
-021100*                                                                         
+020600 EX-SCRIVI-REC.
+020700     EXIT.
+020800*
+020900*
+      *FIFRA*
+       SCRIVI-EXPLOG.
+           MOVE DATA-WR            TO DATA-LOG.
+           MOVE RIF-INTR-WR        TO RIF-INTR-LOG.
+           MOVE CONTO-CLI-WR       TO CONTO-CLI-LOG.
+           MOVE CONTO-DEST-WR      TO CONTO-DEST-LOG.
+           MOVE MAGAZZINO-WR       TO MAGAZZINO-LOG.
+           MOVE DEST-WR            TO DEST-LOG.
+           MOVE DIVISA-WR          TO DIVISA-LOG.
+           MOVE LISTINO-WR         TO LISTINO-LOG.
+           MOVE CAUSALE-WR         TO CAUSALE-LOG.
+           MOVE DATA-CARICO-WR     TO DATA-CARICO-LOG.
+           IF TRATTATO = -1
+              MOVE "FALLITO"       TO STATO-LOG
+           ELSE
+              MOVE "INVIATO"       TO STATO-LOG
+           END-IF.
+           MOVE T-TAB TO TL-1 TL-2 TL-3 TL-4 TL-5
+                         TL-6 TL-7 TL-8 TL-9 TL-10.
+           OPEN EXTEND FILE-EXPLOG.
+           PERFORM UNTIL LOG-APERTO
+              MOVE 5 TO N-SEC-SLEEP
+              CALL "SYSTEM" USING COMANDO-SLEEP-LINUX
+              OPEN EXTEND FILE-EXPLOG
+           END-PERFORM.
+           WRITE REC-LOG.
+           CLOSE FILE-EXPLOG.
+       EX-SCRIVI-EXPLOG.
+           EXIT.
+      *FIFRA*
+      *VALEST*
+       SCRIVI-SCART.
+           MOVE DATA-WR            TO DATA-SCART.
+           MOVE RIF-INTR-WR        TO RIF-INTR-SCART.
+           MOVE MAGAZZINO-WR       TO MAGAZZINO-SCART.
+           MOVE DEST-WR            TO NEGOZIO-SCART.
+           MOVE C-MAT-TRANS-RID    TO C-MAT-SCART.
+           MOVE MOTIVO-SCART       TO MOTIVO-SCART-LOG.
+           MOVE T-TAB TO TS-1 TS-2 TS-3 TS-4 TS-5.
+           OPEN EXTEND FILE-ESTSCART.
+           PERFORM UNTIL ES-APERTO
+              MOVE 5 TO N-SEC-SLEEP
+              CALL "SYSTEM" USING COMANDO-SLEEP-LINUX
+              OPEN EXTEND FILE-ESTSCART
+           END-PERFORM.
+           WRITE REC-SCART.
+           CLOSE FILE-ESTSCART.
+       EX-SCRIVI-SCART.
+           EXIT.
+      *VALEST*
+021000*
+021100*
 021200 TRATTA-IMAGE.                                                            
 021300     MOVE "ANAMAT;" TO W-NOME-DATA-SET.                                   
 021400     MOVE "C-MAT;" TO W-NOME-CAMPO.                                       
@@ -476,6 +617,9 @@
 026800     IF DATA-CARICO-WR NOT = 0                                            
 026900       MOVE DATA-CARICO-WR TO DATA-ORD-CAR OF                             
 027000                         RECORD-21-22-23-24.                              
+      *VALEST*
+           PERFORM VALIDA-DATI-EST THRU EX-VALIDA-DATI-EST.
+      *VALEST*
 027100     PERFORM METTI-QTA-TAGLIA THRU EX-METTI-QTA-TAGLIA                    
 027200        VARYING W-INDICE-7 FROM 1 BY 1                                    
 027300        UNTIL W-INDICE-7 > NTG-NTG.                                             
@@ -483,7 +627,7 @@
 027500           COSTO-STD OF MOVMAG.    
       *ACQUO*                                                           inizio
 027510*     IF XESTERO AND CONTO-CLI-WR = BUDAPEST
-027510     IF XESTERO 
+027510     IF XESTERO AND VALIDO-EST
       *ACQUO*                                                           fine
 027520        MOVE 21 TO TIPO-REC OF RECORD-DA-SOCIETA      
 027530        WRITE REC-WRITE.                                               
@@ -520,8 +664,17 @@
                     TO NUM-DEC-CNTR-PRZ OF RECORD-21-22-23-24
            END-IF.
       *ACQUO*                                                           fine
-028900     WRITE REC-WRITE.                                                     
-028901     IF XMAXIMA                                                           
+      *VALEST*
+028900     IF VALIDO-EST OR NOT XESTERO
+              WRITE REC-WRITE
+           END-IF.
+      *VALEST*
+      *XESTSET*
+           IF XESTERO AND VALIDO-EST
+             PERFORM SCRIVI-XESTSET THRU EX-SCRIVI-XESTSET
+           END-IF.
+      *XESTSET*
+028901     IF XMAXIMA
 028902        MOVE SPACES TO RECORD-DA-SOCIETA                                  
 028903        MOVE DEST-WR TO DEST-REC OF RECORD-15-16                          
 028904        MOVE 15 TO TIPO-REC OF                                            
@@ -543,11 +696,45 @@
 029100*    IF XESTERO OR (XRESIDUO                                              
 029200*           AND CAPO-PROD-DIFF-TESS OF REC-ANAMAT)                        
 029300*       PERFORM CERCA-PREZZIA THRU EX-CERCA-PREZZIA.       
-029400 EX-TRATTA-IMAGE.                                                         
-029500     EXIT.                                                                
-029600*                                                                         
-029700*                                                                         
-029800 SCRIVI-COMPOS.                                                           
+029400 EX-TRATTA-IMAGE.
+029500     EXIT.
+029600*
+029700*
+      *XESTSET*
+      *scrive il dettaglio del movimento outlet estero sul file
+      *XESTSETT, per il rapportino di riconciliazione cambio/valuta
+      *(vedi RAPESTER) - un rigo per ogni rec 21 scritto su XESTERO
+       SCRIVI-XESTSET.
+           MOVE 0 TO WK-QTA-XS.
+           PERFORM SOMMA-QTA-XESTSET THRU EX-SOMMA-QTA-XESTSET
+              VARYING W-INDICE-7 FROM 1 BY 1
+              UNTIL W-INDICE-7 > NTG-NTG.
+           OPEN EXTEND FILE-XESTSET.
+           IF DATA-CARICO-WR NOT = 0
+             MOVE DATA-CARICO-WR    TO DATA-XS OF REC-XESTSET
+           ELSE
+             MOVE DATA-WR           TO DATA-XS OF REC-XESTSET
+           END-IF.
+           MOVE CONTO-CLI-WR        TO CONTO-CLI-XS OF REC-XESTSET.
+           MOVE MAGAZZINO-WR        TO MAGAZZINO-XS OF REC-XESTSET.
+           MOVE VALUTA-VEND OF RECORD-21-22-23-24
+                                     TO VALUTA-XS OF REC-XESTSET.
+           MOVE WK-QTA-XS            TO QTA-XS OF REC-XESTSET.
+           MOVE COSTO-EFF-VALUTA OF RECORD-21-22-23-24
+                                     TO COSTO-VALUTA-XS OF REC-XESTSET.
+           MOVE MOD-IMPUTAZ OF MOVMAG TO CAMBIO-XS OF REC-XESTSET.
+           WRITE REC-XESTSET.
+           CLOSE FILE-XESTSET.
+       EX-SCRIVI-XESTSET.
+           EXIT.
+      *
+       SOMMA-QTA-XESTSET.
+           ADD DIECI-TG OF RECORD-21-22-23-24 (W-INDICE-7)
+               TO WK-QTA-XS.
+       EX-SOMMA-QTA-XESTSET.
+           EXIT.
+      *XESTSET*
+029800 SCRIVI-COMPOS.
 029900     MOVE SPACES TO RECORD-DA-SOCIETA.                                    
 030000     MOVE DEST-WR TO DEST-REC OF RECORD-13.                               
 030100     MOVE 13 TO TIPO-REC OF RECORD-DA-SOCIETA                             
@@ -580,14 +767,58 @@
 032800     EXIT.                                                                
 032900*                                                                         
 033000*                                                                         
-033100 METTI-QTA-TAGLIA.                                                        
-033200     COMPUTE DIECI-TG OF RECORD-21-22-23-24 (W-INDICE-7) =                
-033300          QTA-TAGLIA OF MOVMAG (W-INDICE-7) * -1.                         
-033400 EX-METTI-QTA-TAGLIA.                                                     
-033500     EXIT.                                                                
-033600*                                                                         
-033700*                                                                         
-033800*                                                                         
+033100 METTI-QTA-TAGLIA.
+033200     COMPUTE DIECI-TG OF RECORD-21-22-23-24 (W-INDICE-7) =
+033300          QTA-TAGLIA OF MOVMAG (W-INDICE-7) * -1.
+033400 EX-METTI-QTA-TAGLIA.
+033500     EXIT.
+033600*
+033700*
+033800*
+      *VALEST*
+      *     convalida minimale del movimento prima che raggiunga il
+      *     partner in franchising: il negozio e' gia' verificato da
+      *     VEDI-INDICI-NEG; qui si controlla che il C-MAT sia noto
+      *     su ANAMAT e che nessuna taglia abbia quantita' negativa.
+      *     se il controllo non passa il record viene scartato (non
+      *     scritto su FILE-WRITE) e accodato su ESTSCART per verifica
+       VALIDA-DATI-EST.
+           MOVE "S" TO REC-EST-VALIDO.
+           IF XESTERO
+              MOVE "ANAMAT;" TO W-NOME-DATA-SET
+              MOVE "C-MAT;" TO W-NOME-CAMPO
+              MOVE C-MAT-TRANS-RID TO W-VALORE-CAMPO
+              PERFORM TTDBFIND THRU EX-TTDBFIND
+              IF NOT W-OK-IMAGE
+                 MOVE "N" TO REC-EST-VALIDO
+                 MOVE "C-MAT INESISTENTE SU ANAMAT" TO MOTIVO-SCART
+              END-IF
+              PERFORM CONTROLLA-QTA-TAGLIA THRU EX-CONTROLLA-QTA-TAGLIA
+                 VARYING W-INDICE-7 FROM 1 BY 1
+                 UNTIL W-INDICE-7 > NTG-NTG
+              IF NOT VALIDO-EST
+                 DISPLAY "WRITERES "
+                         RIF-INTR-WR "   " MAGAZZINO-WR
+                         ": record scartato verso estero - "
+                         MOTIVO-SCART
+                       UPON SYSERR
+                 PERFORM SCRIVI-SCART THRU EX-SCRIVI-SCART
+              END-IF
+           END-IF.
+       EX-VALIDA-DATI-EST.
+           EXIT.
+      *
+       CONTROLLA-QTA-TAGLIA.
+           IF QTA-TAGLIA OF MOVMAG (W-INDICE-7) < 0
+              MOVE "N" TO REC-EST-VALIDO
+              MOVE "QUANTITA' NEGATIVA IN TAGLIA" TO MOTIVO-SCART
+           END-IF.
+       EX-CONTROLLA-QTA-TAGLIA.
+           EXIT.
+      *VALEST*
+033600*
+033700*
+033800*
 033900 METTI-COMP-T.                                                            
 034000     MOVE PERC-COMPOS OF COMPOS-TESSUTO (W-INDICE-2)                      
 034100              TO VAL-T (W-INDICE-2).                                      
@@ -946,22 +1177,18 @@
       *ACQUO*                                                           fine            
 
       *ACQUO*                                                           inizio
-       APRI-DANEG.  
-055400     MOVE INDNEG-NEGOZIO TO NEG-DANEG.                                    
-055500     MOVE INDNEG-PROX-FILE-E TO PROGR-DANEG.        
-           IF W-ACCOUNT = "PROROSA"   
-             MOVE SPACES TO DANEG-NOMEFILE                                  
-             STRING                                
-                  "DANEG/E" NEG-DANEG PROGR-DANEG 
-             DELIMITED BY SIZE                                   
-             INTO DANEG-NOMEFILE.   
-           IF W-ACCOUNT NOT = "PROROSA" 
-             MOVE SPACES TO DANEG-NOMEFILE                                  
-             STRING                                
-                  "/home/tr/DANEG/E" NEG-DANEG PROGR-DANEG 
-             DELIMITED BY SIZE                                   
-             INTO DANEG-NOMEFILE.                         
-      *   
+       APRI-DANEG.
+055400     MOVE INDNEG-NEGOZIO TO NEG-DANEG.
+055500     MOVE INDNEG-PROX-FILE-E TO PROGR-DANEG.
+      *PARTNER*
+           PERFORM CARICA-PARTNER THRU EX-CARICA-PARTNER.
+           MOVE SPACES TO DANEG-NOMEFILE.
+           STRING
+                DIR-DANEG-COM OF REC-PARTNER-COM DELIMITED BY SPACE
+                NEG-DANEG PROGR-DANEG DELIMITED BY SIZE
+           INTO DANEG-NOMEFILE.
+      *PARTNER*
+      *
            OPEN EXTEND FILE-DANEG WITH LOCK.
            IF NOT M-F-APERTO
               DISPLAY "**WRITERES: in attesa OPEN esclusiva di DANEG"
@@ -979,10 +1206,63 @@
       *    DISPLAY SPACE  UPON SYSERR .
        EX-APRI-DANEG.
            EXIT.
-      *ACQUO*                                                           fine            
-      
+      *ACQUO*                                                           fine
+      *
+      *PARTNER*
+      *     legge il file di configurazione TABELLE/PARTNER (stesso
+      *     meccanismo RETIS_DIRECTORY-relativo di CARICA-MERCFR) per
+      *     ottenere la directory DANEG di destinazione in base a
+      *     W-ACCOUNT: onboardare un nuovo partner significa solo
+      *     aggiungere una riga al file, non ricompilare WRITERES.
+      *     se l'account non e' presente nel file si usa la
+      *     destinazione storica di default (/home/tr/DANEG/E...)
+       CARICA-PARTNER.
+           MOVE "RETIS_DIRECTORY" TO WK-VAR-NAME.
+           DISPLAY WK-VAR-NAME  UPON ENVIRONMENT-NAME.
+           ACCEPT WK-VAR-VALUE  FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO PARTNER-NOMEFILE.
+           STRING WK-VAR-VALUE DELIMITED BY SPACE
+                  "TABELLE/PARTNER" DELIMITED BY SIZE
+             INTO PARTNER-NOMEFILE.
+      *
+           MOVE 0 TO FINITO.
+           OPEN INPUT FILE-PARTNER.
+           IF PN-APERTO
+              PERFORM LEGGI-FILE-PARTNER THRU EX-LEGGI-FILE-PARTNER
+              PERFORM TRATTA-FILE-PARTNER THRU EX-TRATTA-FILE-PARTNER
+                      UNTIL FINE-FILE OR TROVATO-RECORD
+              CLOSE FILE-PARTNER
+           END-IF.
+           IF FINE-FILE
+              MOVE SPACES TO REC-PARTNER-COM
+              MOVE "/home/tr/DANEG/E"
+                   TO DIR-DANEG-COM OF REC-PARTNER-COM
+           END-IF.
+       EX-CARICA-PARTNER.
+           EXIT.
+      *
+       LEGGI-FILE-PARTNER.
+           READ FILE-PARTNER
+               AT END MOVE 1 TO FINITO.
+       EX-LEGGI-FILE-PARTNER.
+           EXIT.
+      *
+       TRATTA-FILE-PARTNER.
+           MOVE SPACE TO REC-PARTNER-COM.
+           UNSTRING REC-PARTNER DELIMITED BY T-TAB
+                    INTO ACCOUNT-COM OF REC-PARTNER-COM
+                         DIR-DANEG-COM OF REC-PARTNER-COM.
+           IF ACCOUNT-COM OF REC-PARTNER-COM = W-ACCOUNT
+              MOVE 2 TO FINITO
+           ELSE
+              PERFORM LEGGI-FILE-PARTNER THRU EX-LEGGI-FILE-PARTNER
+           END-IF.
+       EX-TRATTA-FILE-PARTNER.
+           EXIT.
+      *PARTNER*
+      *
       *ACQUO*                                                           inizio
-       CARICA-MERCFR.                                               
+       CARICA-MERCFR.
            MOVE "ANACON" TO W-NOME-DATA-SET.
            MOVE 7 TO W-MODO
            MOVE MOD-IMPUTAZ OF MOVMAG TO W-VALORE-CAMPO-W
