@@ -0,0 +1,159 @@
+000100*CONTROL SUBPROGRAM
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. CONSITPF.
+000310*2026*        09/08/26
+000320*     interrogazione consolidata multi-magazzino su SITPF: dato
+000330*     un C-MAT, scandisce TUTTA la catena DB (stesso accesso
+000340*     DBFIND/DBGET di AGSITPFW e VRFSITPF) senza fermarsi al
+000350*     primo MAGAZZINO trovato, e per ciascun magazzino somma le
+000360*     taglie di QTA-GIAC/QTA-IMPEGNATA(+C)/QTA-ORDINATA(+C) in un
+000370*     solo totale per riga. Le righe vengono mostrate a video
+000380*     (il "riepilogo" richiesto) e, se il file e' presente,
+000390*     scritte anche su CNSSITPF per un tabulato ad uso successivo.
+000400*     Non aggiorna SITPF: e' una interrogazione, sullo stesso
+000410*     schema "non tocca il record" di VRFSITPF.
+000420*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.  HP-3000.
+000800 OBJECT-COMPUTER.  HP-3000.
+000900 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001000 INPUT-OUTPUT SECTION.
+001100     FILE-CONTROL.
+001200     SELECT OPTIONAL FILE-CNS ASSIGN TO "CNSSITPF"
+001300        ORGANIZATION IS LINE SEQUENTIAL
+001400        FILE STATUS IS CHECK-CNS.
+001500*
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800* un record per ogni magazzino trovato per il C-MAT richiesto
+001900 FD FILE-CNS DATA RECORD REC-CNS.
+002000 01 REC-CNS.
+002100  05 C-MAT-CNS           PIC 9(15).
+002200  05 TC-1                PIC X.
+002300  05 MAG-CNS             PIC 999.
+002400  05 TC-2                PIC X.
+002500  05 TOT-GIAC-CNS        PIC S9(9).
+002600  05 TC-3                PIC X.
+002700  05 TOT-IMP-CNS         PIC S9(9).
+002800  05 TC-4                PIC X.
+002900  05 TOT-ORD-CNS         PIC S9(9).
+003000*
+003100 WORKING-STORAGE SECTION.
+003200*
+003300*ESTETA*
+003400     COPY NTG.
+003500*
+003600 01 REC-SITPF        COPY YSITPF.
+003700 01 AREA-REC-SET     PIC X(512).
+003800*
+003900 77 CHECK-CNS        PIC XX.
+004000    88 CNS-APERTO    VALUES ARE "05", "00".
+004100*
+004200 01 I-TG             PIC S9(4) COMP.
+004300*
+004400 01 N-MAG-TROVATI    PIC S9(4) COMP.
+004500*
+004600 01 TOTALI-MAG.
+004700  05 TOT-GIAC        PIC S9(9) COMP.
+004800  05 TOT-IMP         PIC S9(9) COMP.
+004900  05 TOT-ORD         PIC S9(9) COMP.
+005000*
+005100 01 T-TAB-CNS        PIC X VALUE X"9".
+005200*
+005300 LINKAGE SECTION.
+005400*
+005500 01 W-COMMON       COPY WCOMMONW.
+005600*
+005700 01 PAR-SITPF      COPY PARAGGPF.
+005800*
+005900*PAGE
+006000 PROCEDURE DIVISION  USING W-COMMON
+006100                           PAR-SITPF.
+006200 INIZIO.
+006300     MOVE 0 TO N-MAG-TROVATI.
+006400     PERFORM DBFIND-SITPF THRU EX-DBFIND-SITPF.
+006500     IF W-OK-IMAGE
+006600         DISPLAY "CONSITPF   situazione magazzini per C-MAT "
+006700                 C-MAT OF PAR-SITPF
+006800         DISPLAY "MAG   QTA-GIAC   QTA-IMPEGN   QTA-ORDIN"
+006900         OPEN EXTEND FILE-CNS
+007000         PERFORM TRATTA-SITPF THRU EX-TRATTA-SITPF
+007100         CLOSE FILE-CNS
+007200         IF N-MAG-TROVATI = 0
+007300             DISPLAY "CONSITPF   nessun magazzino trovato per "
+007400                     "C-MAT " C-MAT OF PAR-SITPF
+007500         END-IF
+007600     END-IF.
+007700 FINE.
+007800     EXIT PROGRAM.
+007900*
+008000*
+008100 DBFIND-SITPF.
+008200     MOVE "C-MAT;"      TO W-NOME-CAMPO.
+008300     MOVE C-MAT OF PAR-SITPF    TO W-VALORE-CAMPO.
+008400     MOVE "SITPF;"      TO W-NOME-DATA-SET.
+008500     PERFORM TTDBFIND THRU EX-TTDBFIND.
+008600 EX-DBFIND-SITPF.
+008700     EXIT.
+008800*
+008900*
+009000 TTDBFIND.
+009100              COPY PDBFIND.
+009200*
+009300*
+009400 TRATTA-SITPF.
+009500     PERFORM DBGET-SITPF THRU EX-DBGET-SITPF.
+009600     PERFORM ELABORA-SITPF THRU EX-ELABORA-SITPF
+009700         UNTIL W-FINE-CATENA.
+009800 EX-TRATTA-SITPF.
+009900     EXIT.
+010000*
+010100*
+010200 DBGET-SITPF.
+010300     MOVE 5 TO W-MODO.
+010400     PERFORM TTDBGET THRU EX-TTDBGET.
+010500     MOVE AREA-REC-SET TO REC-SITPF.
+010600 EX-DBGET-SITPF.
+010700     EXIT.
+010800*
+010900*
+011000 TTDBGET.
+011100              COPY PDBGET.
+011200*
+011300*
+011400 ELABORA-SITPF.
+011500     ADD 1 TO N-MAG-TROVATI.
+011600     MOVE 0 TO TOT-GIAC TOT-IMP TOT-ORD.
+011700     PERFORM SOMMA-TAGLIE-SITPF THRU EX-SOMMA-TAGLIE-SITPF
+011800         VARYING I-TG FROM 1 BY 1 UNTIL I-TG > NTG-NTG.
+011900     DISPLAY MAGAZZINO OF REC-SITPF "   " TOT-GIAC
+012000             "   " TOT-IMP "   " TOT-ORD.
+012100     PERFORM SCRIVI-RIGA-CNS THRU EX-SCRIVI-RIGA-CNS.
+012200     PERFORM DBGET-SITPF THRU EX-DBGET-SITPF.
+012300 EX-ELABORA-SITPF.
+012400     EXIT.
+012500*
+012600*
+012700 SOMMA-TAGLIE-SITPF.
+012800     ADD QTA-GIAC-PF OF REC-SITPF (I-TG) TO TOT-GIAC.
+012900     ADD QTA-IMP OF REC-SITPF (I-TG)
+013000             QTA-IMP-C OF REC-SITPF (I-TG) TO TOT-IMP.
+013100     ADD QTA-ORD OF REC-SITPF (I-TG)
+013200             QTA-ORD-C OF REC-SITPF (I-TG) TO TOT-ORD.
+013300 EX-SOMMA-TAGLIE-SITPF.
+013400     EXIT.
+013500*
+013600*
+013700 SCRIVI-RIGA-CNS.
+013800     MOVE C-MAT OF PAR-SITPF TO C-MAT-CNS.
+013900     MOVE MAGAZZINO OF REC-SITPF TO MAG-CNS.
+014000     MOVE TOT-GIAC TO TOT-GIAC-CNS.
+014100     MOVE TOT-IMP TO TOT-IMP-CNS.
+014200     MOVE TOT-ORD TO TOT-ORD-CNS.
+014300     MOVE T-TAB-CNS TO TC-1 TC-2 TC-3 TC-4.
+014400     WRITE REC-CNS.
+014500 EX-SCRIVI-RIGA-CNS.
+014600     EXIT.
+014700*
+014800*      FINE PROGRAMMA    **** /K CONSITPF.COB  *****
