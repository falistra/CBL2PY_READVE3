@@ -29,9 +29,14 @@
 002300*                                                                         
 002400 INPUT-OUTPUT SECTION.                                                    
 002500 FILE-CONTROL.                                                            
-002600     SELECT OPTIONAL FILE-TAB ASSIGN TO "TABSTK"                          
+002600     SELECT OPTIONAL FILE-TAB ASSIGN TO "TABSTK"
             ORGANIZATION IS LINE SEQUENTIAL.
-002700*                                                                         
+002700*
+      *CAMBSTALE*
+           SELECT OPTIONAL FILE-STALE ASSIGN TO "CAMBISTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-STALE.
+      *CAMBSTALE*
 002800 DATA DIVISION.                                                           
 002900*                                                                         
 003000*                                                                         
@@ -40,9 +45,28 @@
 003300*                                                                         
 003400*                                                                         
 003500*                                                                         
-003600 FD FILE-TAB    DATA RECORD REC-TAB.                                      
-003700 01 REC-TAB    PIC X(80).                                                 
-004500*                                                                         
+003600 FD FILE-TAB    DATA RECORD REC-TAB.
+003700 01 REC-TAB    PIC X(80).
+004500*
+      *CAMBSTALE*
+       FD FILE-STALE DATA RECORD REC-STALE.
+       01 REC-STALE.
+           05 C-MAT-STALE           PIC 9(15).
+           05 TS-1                  PIC X.
+           05 FORN-STALE            PIC X.
+           05 TS-2                  PIC X.
+           05 COLL-STALE            PIC XX.
+           05 TS-3                  PIC X.
+           05 CLASSE-STALE          PIC XX.
+           05 TS-4                  PIC X.
+           05 CAMBIO-STALE          PIC X(6).
+           05 TS-5                  PIC X.
+           05 DATA-CAMBIO-STALE     PIC X(6).
+           05 TS-6                  PIC X.
+           05 GIORNI-ANZ-STALE      PIC S9(5).
+           05 TS-7                  PIC X.
+           05 DATA-VERIFICA-STALE   PIC 9(8).
+      *CAMBSTALE*
 004600*                                                                         
 004700*PAGE                                                                     
 004800*                                                                         
@@ -69,9 +93,16 @@
 006360   10 CLASSE-TB          PIC XX.                                          
 006370   10 PREZZO-TB          PIC X(9).                                        
 006410   10 P-SCONTO-TB      PIC X(5).                                          
-006420   10 C-MAT-TB           PIC X(15).                                       
-006430   10 CAMBIO-TB          PIC X(6).                                        
-006700*                                                                         
+006420   10 C-MAT-TB           PIC X(15).
+006430   10 CAMBIO-TB          PIC X(6).
+      *CAMBSTALE*
+006440   10 DATA-CAMBIO-TB     PIC X(6).
+      *CAMBSTALE*
+      *SCONTOVOL*
+006450   10 QTA-SOGLIA-TB      PIC X(5).
+006460   10 P-SCONTO-VOL-TB    PIC X(5).
+      *SCONTOVOL*
+006700*
 006710*                                                                         
 006720 01 T-TAB    PIC X VALUE X"9".                                             
 006730*                                                                         
@@ -126,9 +157,13 @@
 011500     10 EL-C-MAT          PIC 9(15) COMP-3.                               
 011600     10 EL-PREZZO         PIC 9(9) COMP.                                  
 011700     10 EL-P-SCONTO       PIC 9(5) COMP.                                  
-011710     10 EL-CAMBIO         PIC 9(9) COMP.                                  
-011800*                                                                         
-011900 01 COM-SCO.                                                              
+011710     10 EL-CAMBIO         PIC 9(9) COMP.
+      *SCONTOVOL*
+011711     10 EL-QTA-SOGLIA     PIC 9(5) COMP.
+011712     10 EL-P-SCONTO-VOL   PIC 9(5) COMP.
+      *SCONTOVOL*
+011800*
+011900 01 COM-SCO.
 012000     10 EL-ANNO           PIC 9.                                          
 012100     10 EL-STAGIONE       PIC 9.                                          
 012110     10 EL-FORN           PIC 9.                                          
@@ -137,8 +172,12 @@
 012400     10 EL-C-MAT          PIC 9(15) COMP-3.                               
 012500     10 EL-PREZZO         PIC 9(9) COMP.                                  
 012600     10 EL-P-SCONTO       PIC 9(5) COMP.                                  
-012610     10 EL-CAMBIO         PIC 9(9) COMP.                                  
-012700*                                                                         
+012610     10 EL-CAMBIO         PIC 9(9) COMP.
+      *SCONTOVOL*
+012611     10 EL-QTA-SOGLIA     PIC 9(5) COMP.
+012612     10 EL-P-SCONTO-VOL   PIC 9(5) COMP.
+      *SCONTOVOL*
+012700*
 012800 01 NUM-ELEM-MAX-SC   PIC S9(9) COMP VALUE 99999.                          
 012900*                                                                         
 013000*                                                                         
@@ -159,7 +198,26 @@
            05  OUTPUT-VAL-CAMBIO         PIC X(9).
            05  OUTPUT-VAL-MESS           PIC X(35).
            05  OUTPUT-VAL-ERR            PIC X(35).
-013500*                                                                         
+013500*
+      *CAMBSTALE*
+013501*     controllo anzianita' del cambio/sconto in TABSTK: se la
+013502*     riga piu' recente e' piu' vecchia della soglia, si segnala
+013503*     con una riga di log su FILE-STALE, una sola volta per
+013504*     esecuzione (stessa idea del flag VC-PRIMA-VOLTA, ma qui
+013505*     interno perche' non e' un parametro del chiamante)
+013506 77 CHECK-STALE             PIC XX.
+013507    88 STALE-APERTO         VALUES ARE "05", "00".
+013508 01 T-TAB-STALE             PIC X VALUE X"9".
+013509 01 GIA-VERIFICATO-STALE    PIC X VALUE "N".
+013510    88 STALE-GIA-VERIFICATO   VALUE "S".
+013511 01 GIORNI-SOGLIA-CAMBIO    PIC S9(4) COMP VALUE 30.
+013512 01 PARGEN-STALE            COPY QPARGEN.
+013513 01 PARQDATA-OGGI           COPY QPARDATS.
+013514 01 PARQDATA-RIGA           COPY QPARDATS.
+013515 01 DIFF-GIORNI-CAMBIO      PIC S9(9) COMP.
+013516 01 TROVATA-RIGA-STALE      PIC S9(4) COMP.
+013517    88 C-E-RIGA-STALE       VALUE 1.
+      *CAMBSTALE*
 013600 LINKAGE SECTION.                                                         
 013700*                                                                         
 013800*                                                                         
@@ -176,8 +234,11 @@
 015300   05 VC-MSG-2          PIC 9(15).                                        
 015400 01 VC-PRIMA-VOLTA   PIC S9(4) COMP.                                      
 015500  88 PRIMA-VOLTA VALUE 0.                                                 
-015510 01 VC-CAMBIO        PIC 9(9) COMP.                                       
-015600*                                                                         
+015510 01 VC-CAMBIO        PIC 9(9) COMP.
+      *SCONTOVOL*
+015520 01 VC-QTA-VENDUTA   PIC S9(5) COMP.
+      *SCONTOVOL*
+015600*
 015610*EURO1*                                                                   
 015620 01 W-COMMON COPY WCOMMONW.                                               
 015630*                                                                         
@@ -193,14 +254,23 @@
 016800                          VC-PRZ-SCO                                      
 016900                          VC-PRZ-LORDO VC-MSG                             
 016910                          VC-PRIMA-VOLTA                                  
-016920                          VC-CAMBIO                                       
-016930*EURO1*                                                                   
-016940                          W-COMMON.                                       
+016920                          VC-CAMBIO
+      *SCONTOVOL*
+016925                          VC-QTA-VENDUTA
+      *SCONTOVOL*
+016930*EURO1*
+016940                          W-COMMON.
 016950*                                                                         
 017000*                                                                         
 017100 MAINSEC SECTION 01.                                                      
 017200*                                                                         
-017300 INIZIO.                                                                  
+017300 INIZIO.
+      *CAMBSTALE*
+           IF NOT STALE-GIA-VERIFICATO
+               PERFORM VERIFICA-CAMBI-STALE THRU EX-VERIFICA-CAMBI-STALE
+               MOVE "S" TO GIA-VERIFICATO-STALE
+           END-IF.
+      *CAMBSTALE*
       *CALLPY
 017400*   IF PRIMA-VOLTA                                                       
 017500*     PERFORM CARICA-SCONTI THRU EX-CARICA-SCONTI                        
@@ -230,9 +300,90 @@
            MOVE OUTPUT-VAL-PREZZO TO VC-PRZ-SCO.
       *
        EX-CHIAMA-GET-PREZZO.
-          EXIT.                                                              
-018500*CALLPY                                                                         
-018600 CARICA-SCONTI.                                                           
+          EXIT.
+018500*CALLPY
+      *CAMBSTALE*
+       VERIFICA-CAMBI-STALE.
+           MOVE W-FORMATO-INTERNO TO Q-DATA-I OF PARQDATA-OGGI.
+           MOVE 2 TO Q-FUNZIONE OF PARGEN-STALE.
+           CANCEL "QDATAS"
+           CALL "QDATAS" USING PARGEN-STALE
+                               Q-DATA-E OF PARQDATA-OGGI
+                               Q-DATA-I OF PARQDATA-OGGI
+                               Q-SETTIMANA OF PARQDATA-OGGI
+                               Q-AA-4 OF PARQDATA-OGGI
+                               Q-GIORNI-SERIALE OF PARQDATA-OGGI.
+           MOVE 6 TO Q-FUNZIONE OF PARGEN-STALE.
+           CANCEL "QDATAS"
+           CALL "QDATAS" USING PARGEN-STALE
+                               Q-DATA-E OF PARQDATA-OGGI
+                               Q-DATA-I OF PARQDATA-OGGI
+                               Q-SETTIMANA OF PARQDATA-OGGI
+                               Q-AA-4 OF PARQDATA-OGGI
+                               Q-GIORNI-SERIALE OF PARQDATA-OGGI.
+           OPEN EXTEND FILE-STALE.
+           OPEN INPUT FILE-TAB.
+           MOVE 0 TO FINITO.
+           PERFORM LEGGI-FILE-TAB THRU EX-LEGGI-FILE-TAB.
+           PERFORM VERIFICA-RIGA-STALE THRU EX-VERIFICA-RIGA-STALE
+                   UNTIL FINE-FILE.
+           CLOSE FILE-TAB.
+           CLOSE FILE-STALE.
+       EX-VERIFICA-CAMBI-STALE.
+           EXIT.
+      *
+       VERIFICA-RIGA-STALE.
+           MOVE 0 TO TROVATA-RIGA-STALE.
+           IF DATA-CAMBIO-TB OF REC-TAB-COM = SPACES
+               MOVE -1 TO GIORNI-ANZ-STALE OF REC-STALE
+               MOVE 1 TO TROVATA-RIGA-STALE
+           ELSE
+               MOVE DATA-CAMBIO-TB OF REC-TAB-COM
+                                TO Q-DATA-9 OF PARQDATA-RIGA
+               MOVE 6 TO Q-FUNZIONE OF PARGEN-STALE
+               CANCEL "QDATAS"
+               CALL "QDATAS" USING PARGEN-STALE
+                                   Q-DATA-E OF PARQDATA-RIGA
+                                   Q-DATA-I OF PARQDATA-RIGA
+                                   Q-SETTIMANA OF PARQDATA-RIGA
+                                   Q-AA-4 OF PARQDATA-RIGA
+                                   Q-GIORNI-SERIALE OF PARQDATA-RIGA
+               IF Q-STATO OF PARGEN-STALE NOT = 0
+                   MOVE -1 TO GIORNI-ANZ-STALE OF REC-STALE
+                   MOVE 1 TO TROVATA-RIGA-STALE
+               ELSE
+                   COMPUTE DIFF-GIORNI-CAMBIO =
+                           Q-GIORNI-SERIALE OF PARQDATA-OGGI
+                         - Q-GIORNI-SERIALE OF PARQDATA-RIGA
+                   IF DIFF-GIORNI-CAMBIO > GIORNI-SOGLIA-CAMBIO
+                       MOVE DIFF-GIORNI-CAMBIO
+                                       TO GIORNI-ANZ-STALE OF REC-STALE
+                       MOVE 1 TO TROVATA-RIGA-STALE
+                   END-IF
+               END-IF
+           END-IF.
+           IF C-E-RIGA-STALE
+               MOVE C-MAT-TB OF REC-TAB-COM TO C-MAT-STALE OF REC-STALE
+               MOVE T-TAB-STALE TO TS-1 TS-2 TS-3 TS-4 TS-5 TS-6 TS-7
+               MOVE FORN-TB OF REC-TAB-COM TO FORN-STALE OF REC-STALE
+               MOVE COLL-TB OF REC-TAB-COM TO COLL-STALE OF REC-STALE
+               MOVE CLASSE-TB OF REC-TAB-COM
+                                       TO CLASSE-STALE OF REC-STALE
+               MOVE CAMBIO-TB OF REC-TAB-COM
+                                       TO CAMBIO-STALE OF REC-STALE
+               MOVE DATA-CAMBIO-TB OF REC-TAB-COM
+                                       TO DATA-CAMBIO-STALE OF REC-STALE
+               MOVE W-FORMATO-INTERNO
+                               TO DATA-VERIFICA-STALE OF REC-STALE
+               WRITE REC-STALE
+               DISPLAY "DTVALSTK: cambio/sconto TABSTK da verificare - "
+                       "C-MAT " C-MAT-TB OF REC-TAB-COM UPON CONSOLE
+           END-IF.
+           PERFORM LEGGI-FILE-TAB THRU EX-LEGGI-FILE-TAB.
+       EX-VERIFICA-RIGA-STALE.
+           EXIT.
+      *CAMBSTALE*
+018600 CARICA-SCONTI.
 018700     MOVE SPACES TO COMANDO-FILE-T.                                       
 018800     STRING "FILE TABSTK=" DELIMITED BY SIZE                              
 018900            VC-NOME DELIMITED BY SPACE                                    
@@ -252,7 +403,9 @@
 020200     MOVE 0 TO QT-NUM-ELEM-EFF OF PARTAB-SC                               
 020300               QT-INDEX-ELEM OF PARTAB-SC.                                
 020400     MOVE NUM-ELEM-MAX-SC TO QT-NUM-ELEM-MAX OF PARTAB-SC.                
-020500     MOVE 27 TO QT-LL-ELEM OF PARTAB-SC.                                  
+      *SCONTOVOL*
+020500     MOVE 35 TO QT-LL-ELEM OF PARTAB-SC.
+      *SCONTOVOL*
 020600     MOVE 1 TO QT-ADDR-KEY OF PARTAB-SC.                                  
 020700     MOVE 15 TO QT-LL-KEY OF PARTAB-SC.                                   
 020800     OPEN INPUT FILE-TAB.                                                 
@@ -297,8 +450,15 @@
 023490                                 PREZZO-TB OF REC-TAB-COM                 
 023491                                 P-SCONTO-TB OF REC-TAB-COM               
 023492                                 C-MAT-TB OF REC-TAB-COM                  
-023493                                 CAMBIO-TB OF REC-TAB-COM.                
-023500 EX-LEGGI-FILE-TAB.                                                       
+023493                                 CAMBIO-TB OF REC-TAB-COM
+      *CAMBSTALE*
+023494                                 DATA-CAMBIO-TB OF REC-TAB-COM
+      *CAMBSTALE*
+      *SCONTOVOL*
+023495                                 QTA-SOGLIA-TB OF REC-TAB-COM
+023496                                 P-SCONTO-VOL-TB OF REC-TAB-COM.
+      *SCONTOVOL*
+023500 EX-LEGGI-FILE-TAB.
 023600     EXIT.                                                                
 023700*                                                                         
 023800*                                                                         
@@ -402,9 +562,37 @@
 029915       DISPLAY "DTVALSTK: dati non numerici su file TABSTK"               
 029916                    UPON CONSOLE                                          
 029917       STOP RUN.                                                          
-029918     MOVE DEP-DEED-8-9 TO EL-CAMBIO OF COM-SCO.                           
-029919*                                                                         
-030000*    MOVE COM-SCO TO EL-SCO(QT-NUM-ELEM-EFF OF PARTAB-SC).                
+029918     MOVE DEP-DEED-8-9 TO EL-CAMBIO OF COM-SCO.
+029919*
+      *SCONTOVOL*
+029920     IF QTA-SOGLIA-TB OF REC-TAB-COM = SPACES
+029921        OR P-SCONTO-VOL-TB OF REC-TAB-COM = SPACES
+029922       MOVE 0 TO EL-QTA-SOGLIA OF COM-SCO
+029923       MOVE 0 TO EL-P-SCONTO-VOL OF COM-SCO
+029924     ELSE
+029925       MOVE QTA-SOGLIA-TB TO DEP-DEED-8
+           CANCEL "QDEEDIT"
+029926       CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+029927       IF QD-STATO OF PARDEED NOT = 0
+029928         DISPLAY "DTVALSTK: dati non numerici su file TABSTK"
+029929         DISPLAY "DTVALSTK: dati non numerici su file TABSTK"
+029930                      UPON CONSOLE
+029931         STOP RUN
+029932       END-IF
+029933       MOVE DEP-DEED-8-9 TO EL-QTA-SOGLIA OF COM-SCO
+029934       MOVE P-SCONTO-VOL-TB TO DEP-DEED-8
+           CANCEL "QDEEDIT"
+029935       CALL "QDEEDIT" USING PARDEED DEP-DEED-8 DEP-DEED-8-9
+029936       IF QD-STATO OF PARDEED NOT = 0
+029937         DISPLAY "DTVALSTK: dati non numerici su file TABSTK"
+029938         DISPLAY "DTVALSTK: dati non numerici su file TABSTK"
+029939                      UPON CONSOLE
+029940         STOP RUN
+029941       END-IF
+029942       MOVE DEP-DEED-8-9 TO EL-P-SCONTO-VOL OF COM-SCO
+029943     END-IF.
+      *SCONTOVOL*
+030000*    MOVE COM-SCO TO EL-SCO(QT-NUM-ELEM-EFF OF PARTAB-SC).
 030010     MOVE "K1" TO QT-FUNZIONE OF PARTAB-SC.                               
            CANCEL "QTABELXL"
 030020     CALL "QTABELXL" USING PARTAB-SC TAB-SCO COM-SCO.                       
@@ -451,9 +639,19 @@
 032900     IF QT-STATO OF PARTAB-SC = 0                                         
 032910       IF EL-PREZZO                                                       
 032920           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC) = 0                      
-033000         MOVE EL-P-SCONTO                                                 
-033100                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)                
-033200           TO VC-SCO                                                      
+      *SCONTOVOL*
+033000         IF EL-QTA-SOGLIA OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+033010              > 0 AND VC-QTA-VENDUTA NOT < EL-QTA-SOGLIA
+033020              OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+033030           MOVE EL-P-SCONTO-VOL
+033040                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+033050             TO VC-SCO
+033060         ELSE
+033070           MOVE EL-P-SCONTO
+033080                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+033100                     TO VC-SCO
+033200         END-IF
+      *SCONTOVOL*
 033300*EURO*                                                                    
 033700         COMPUTE PERCENTO = 100 - VC-SCO / 100                            
 034100         COMPUTE PRZ-SCO-COM ROUNDED =                                    
@@ -477,10 +675,20 @@
 034800     IF QT-STATO OF PARTAB-SC = 0                                         
 034810       IF EL-PREZZO                                                       
 034820           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC) = 0                      
-034900         MOVE EL-P-SCONTO                                                 
-035000                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)                
-035100           TO VC-SCO                                                      
-035110*EURO*                                                                    
+      *SCONTOVOL*
+034900         IF EL-QTA-SOGLIA OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+034910              > 0 AND VC-QTA-VENDUTA NOT < EL-QTA-SOGLIA
+034920              OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+034930           MOVE EL-P-SCONTO-VOL
+034940                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+034950             TO VC-SCO
+034960         ELSE
+034970           MOVE EL-P-SCONTO
+034980                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+035100                     TO VC-SCO
+035105         END-IF
+      *SCONTOVOL*
+035110*EURO*
 035200         COMPUTE PERCENTO = 100 - VC-SCO / 100                            
 035300         COMPUTE PRZ-SCO-COM ROUNDED =                                    
 035400               (VC-PRZ-LORDO * PERCENTO) / 100                            
@@ -504,25 +712,35 @@
 036306     IF QT-STATO OF PARTAB-SC = 0                                         
 036307       IF EL-PREZZO                                                       
 036308           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC) = 0                      
-036309         MOVE EL-P-SCONTO                                                 
-036310                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)                
-036311           TO VC-SCO                                                      
-036312*EURO*                                                                    
-036313         COMPUTE PERCENTO = 100 - VC-SCO / 100                            
-036314         COMPUTE PRZ-SCO-COM ROUNDED =                                    
-036315               (VC-PRZ-LORDO * PERCENTO) / 100                            
-036316*                                                                         
-036317         MOVE PRZ-SCO-COM  TO VC-PRZ-SCO                                  
-036318       ELSE                                                               
-036319         MOVE 0 TO VC-SCO                                                 
-036320         MOVE EL-PREZZO                                                   
-036321                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)                
-036322           TO VC-PRZ-SCO                                                  
-036323       END-IF                                                             
-036324       MOVE EL-CAMBIO OF EL-SCO (QT-INDEX-ELEM OF                         
-036325                    PARTAB-SC) TO VC-CAMBIO                               
-036326       MOVE SPACE TO VC-MSG                                               
-036327       GO TO EX-CALCOLA-SCONTO.                                           
+      *SCONTOVOL*
+036309         IF EL-QTA-SOGLIA OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                   > 0 AND VC-QTA-VENDUTA NOT < EL-QTA-SOGLIA
+                   OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                 MOVE EL-P-SCONTO-VOL
+                           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                   TO VC-SCO
+               ELSE
+                 MOVE EL-P-SCONTO
+                           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                 TO VC-SCO
+               END-IF
+      *SCONTOVOL*
+036312*EURO*
+036313         COMPUTE PERCENTO = 100 - VC-SCO / 100
+036314         COMPUTE PRZ-SCO-COM ROUNDED =
+036315               (VC-PRZ-LORDO * PERCENTO) / 100
+036316*
+036317         MOVE PRZ-SCO-COM  TO VC-PRZ-SCO
+036318       ELSE
+036319         MOVE 0 TO VC-SCO
+036320         MOVE EL-PREZZO
+036321                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+036322           TO VC-PRZ-SCO
+036323       END-IF
+036324       MOVE EL-CAMBIO OF EL-SCO (QT-INDEX-ELEM OF
+036325                    PARTAB-SC) TO VC-CAMBIO
+036326       MOVE SPACE TO VC-MSG
+036327       GO TO EX-CALCOLA-SCONTO.
 036400**                                                                         
 036500     MOVE 0                                                               
 036600        TO EL-FORN OF COM-SCO.                                            
@@ -533,10 +751,20 @@
 037500     IF QT-STATO OF PARTAB-SC = 0                                         
 037510       IF EL-PREZZO                                                       
 037520           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC) = 0                      
-037530         MOVE EL-P-SCONTO                                                 
-037540                     OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)                
-037550           TO VC-SCO                                                      
-037551*EURO*                                                                    
+      *SCONTOVOL*
+037530         IF EL-QTA-SOGLIA OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                   > 0 AND VC-QTA-VENDUTA NOT < EL-QTA-SOGLIA
+                   OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                 MOVE EL-P-SCONTO-VOL
+                           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                   TO VC-SCO
+               ELSE
+                 MOVE EL-P-SCONTO
+                           OF EL-SCO(QT-INDEX-ELEM OF PARTAB-SC)
+                 TO VC-SCO
+               END-IF
+      *SCONTOVOL*
+037551*EURO*
 037560         COMPUTE PERCENTO = 100 - VC-SCO / 100                            
 037570         COMPUTE PRZ-SCO-COM ROUNDED =                                    
 037580               (VC-PRZ-LORDO * PERCENTO) / 100                            
