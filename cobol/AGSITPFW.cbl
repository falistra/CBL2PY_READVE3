@@ -11,8 +11,33 @@
       *      estensione taglie
       *
 001260*  
-001300 ENVIRONMENT DIVISION.                                                    
-001400 DATA DIVISION.                                                           
+001300 ENVIRONMENT DIVISION.
+      *AUDNEG*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FILE-AUD ASSIGN TO "SITPFAUD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECK-AUD.
+      *AUDNEG*                                                    
+001400 DATA DIVISION.
+      *AUDNEG*
+       FILE SECTION.
+       FD FILE-AUD DATA RECORD REC-AUD.
+       01 REC-AUD.
+           05 C-MAT-AUD          PIC 9(15).
+           05 TA-1               PIC X.
+           05 MAG-AUD            PIC 999.
+           05 TA-2               PIC X.
+           05 TAGLIA-AUD         PIC 99.
+           05 TA-3               PIC X.
+           05 TIPO-AUD           PIC X(4).
+           05 TA-4               PIC X.
+           05 DATA-AUD           PIC 9(8).
+           05 TA-5               PIC X.
+           05 QTA-NEG-AUD        PIC S9(8).
+           05 TA-6               PIC X.
+           05 CAUSALE-AUD        PIC X(4).
+      *AUDNEG*                                                           
 001500*                                                                         
 001600*                                                                         
 001700 WORKING-STORAGE SECTION.                                                 
@@ -39,6 +64,15 @@
 003500*                                                                         
 003600*   
 003200*  
+      *AUDNEG*
+       77 CHECK-AUD              PIC XX.
+          88 AUD-APERTO          VALUES ARE "05", "00".
+       01 T-TAB-AUD              PIC X VALUE X"9".
+       01 TIPO-QTA-COMODO        PIC X(4).
+      *AUDNEG*
+      *ESTETA*
+       01 PAR-TABTAGLIE          COPY PARTAGLIE.
+      *ESTETA*
 003700 LINKAGE SECTION.                                                         
 003800*                                                                         
 003900 01  W-COMMON       COPY WCOMMONW.                                        
@@ -46,10 +80,16 @@
 004100 01  PAR-SITPF      COPY PARAGGPF.                                        
 004200*                                                                         
 004300*PAGE                                                                     
-004400 PROCEDURE DIVISION  USING W-COMMON                                       
-004500                           PAR-SITPF.                                     
-004600 INIZIO.                                                                  
-004700     PERFORM DBFIND-SITPF THRU EX-DBFIND-SITPF.                           
+004400 PROCEDURE DIVISION  USING W-COMMON
+004500                           PAR-SITPF.
+004600 INIZIO.
+      *ESTETA*
+           PERFORM CARICA-NTG THRU EX-CARICA-NTG.
+      *ESTETA*
+      *AUDNEG*
+           OPEN EXTEND FILE-AUD.
+      *AUDNEG*
+004700     PERFORM DBFIND-SITPF THRU EX-DBFIND-SITPF.
 004800     IF W-OK-IMAGE                                                        
 004900         PERFORM TRATTA-SITPF THRU EX-TRATTA-SITPF                        
 005000     ELSE                                                                 
@@ -59,8 +99,11 @@
 005400     ELSE                                                                 
 005500         PERFORM AGGIORNA-REC THRU EX-AGGIORNA-REC.                       
 005510*                                                                         
-005600 FINE.                                                                    
-005700     EXIT  PROGRAM.                                                       
+005600 FINE.
+      *AUDNEG*
+           CLOSE FILE-AUD.
+      *AUDNEG*
+005700     EXIT  PROGRAM.
 005800*                                                                         
 005900*                                                                         
 006000 DBFIND-SITPF.                                                            
@@ -252,31 +295,46 @@
 024600     EXIT.                                                                
 024700*                                                                         
 024800*                                                                         
-024900 VRF-GIAC.                                                                
-025000      IF QTA-GIAC-PF (I-QTA) < 0                                          
-025010         DISPLAY "AGSITPFW   *******************"                         
-025020         DISPLAY "forzo 0 in taglia " I-QTA                               
-025030         DISPLAY "per C-MAT         " C-MAT OF PAR-SITPF         
+024900 VRF-GIAC.
+025000      IF QTA-GIAC-PF (I-QTA) < 0
+025010         DISPLAY "AGSITPFW   *******************"
+025020         DISPLAY "forzo 0 in taglia " I-QTA
+025030         DISPLAY "per C-MAT         " C-MAT OF PAR-SITPF
                DISPLAY "per mag           " MAGAZZINO OF PAR-SITPF
-025040         DISPLAY "QTA reale         " QTA-GIAC-PF (I-QTA)                 
-025050         DISPLAY "           *******************"                         
-025100         MOVE 0 TO QTA-GIAC-PF (I-QTA).                                   
-025200 EX-VRF-GIAC.                                                             
-025300      EXIT.                                                               
-025400*                                                                         
-025500*                                                                         
-025600 VRF-ORD.                                                                 
-025700      IF QTA-ORD (I-QTA) < 0                                              
-025800         MOVE 0 TO QTA-ORD (I-QTA).                                       
-025900 EX-VRF-ORD.                                                              
-026000      EXIT.                                                               
-026100*                                                                         
-026200*                                                                         
-026300 VRF-ORD-C.                                                               
-026400      IF QTA-ORD-C (I-QTA) < 0                                            
-026500         MOVE 0 TO QTA-ORD-C (I-QTA).                                     
-026600 EX-VRF-ORD-C.                                                            
-026700      EXIT.                                                               
+025040         DISPLAY "QTA reale         " QTA-GIAC-PF (I-QTA)
+025050         DISPLAY "           *******************"
+      *AUDNEG*
+               MOVE "GIAC" TO TIPO-QTA-COMODO
+               MOVE QTA-GIAC-PF (I-QTA) TO QTA-NEG-AUD
+               PERFORM SCRIVI-AUD THRU EX-SCRIVI-AUD
+      *AUDNEG*
+025100         MOVE 0 TO QTA-GIAC-PF (I-QTA).
+025200 EX-VRF-GIAC.
+025300      EXIT.
+025400*
+025500*
+025600 VRF-ORD.
+025700      IF QTA-ORD (I-QTA) < 0
+      *AUDNEG*
+               MOVE "ORD " TO TIPO-QTA-COMODO
+               MOVE QTA-ORD (I-QTA) TO QTA-NEG-AUD
+               PERFORM SCRIVI-AUD THRU EX-SCRIVI-AUD
+      *AUDNEG*
+025800         MOVE 0 TO QTA-ORD (I-QTA).
+025900 EX-VRF-ORD.
+026000      EXIT.
+026100*
+026200*
+026300 VRF-ORD-C.
+026400      IF QTA-ORD-C (I-QTA) < 0
+      *AUDNEG*
+               MOVE "ORDC" TO TIPO-QTA-COMODO
+               MOVE QTA-ORD-C (I-QTA) TO QTA-NEG-AUD
+               PERFORM SCRIVI-AUD THRU EX-SCRIVI-AUD
+      *AUDNEG*
+026500         MOVE 0 TO QTA-ORD-C (I-QTA).
+026600 EX-VRF-ORD-C.
+026700      EXIT.
 026800*                                                                         
 026900*                                                                         
 027000 VRF-IMP.                                                                 
@@ -289,13 +347,30 @@
 027700 VRF-IMP-C.                                                               
 027800      IF QTA-IMP-C (I-QTA) > 0                                            
 027900         MOVE 0 TO QTA-IMP-C (I-QTA).                                     
-028000 EX-VRF-IMP-C.                                                            
-028100      EXIT.                                                               
-028200*                                                                         
-028300*                                                                         
-028400*                                                                         
-028500*                                                                         
-028600 TTDBPUT.                                                                 
+028000 EX-VRF-IMP-C.
+028100      EXIT.
+028200*
+028300*
+      *AUDNEG*
+       SCRIVI-AUD.
+           MOVE C-MAT OF PAR-SITPF    TO C-MAT-AUD.
+           MOVE MAGAZZINO OF PAR-SITPF TO MAG-AUD.
+           MOVE I-QTA                 TO TAGLIA-AUD.
+           MOVE TIPO-QTA-COMODO       TO TIPO-AUD.
+           MOVE W-FORMATO-INTERNO     TO DATA-AUD.
+           MOVE CAUSALE-SITPF OF PAR-SITPF TO CAUSALE-AUD.
+           MOVE T-TAB-AUD TO TA-1 TA-2 TA-3 TA-4 TA-5 TA-6.
+           WRITE REC-AUD.
+       EX-SCRIVI-AUD.
+           EXIT.
+      *AUDNEG*
+      *ESTETA*
+       CARICA-NTG.
+           COPY PNTGLOAD.
+      *ESTETA*
+028400*
+028500*
+028600 TTDBPUT.
 028700           COPY PDBPUT.                                                   
 028800*                                                                         
 028900*      FINE PROGRAMMA    **** /K AGSITPFW.COB  *****                      
