@@ -14,8 +14,16 @@
       *                 CONTINUE                              *
       *                 PURGE                                 *
       *                 FTP                                   *
+      *                 SFTP                                  *
       *                 STREAM                                *
       ***                                                   ***
+      *STREAMAT*  09/08/26                                    *
+      * STREAM non lancia piu' stream.sh in linea via SYSTEM, *
+      * ma lo accoda con 'at' (STREAM jobfile;AT=hh:mm per un *
+      * orario preciso, o senza AT= per 'at now'), cosi' come *
+      * sull'HP-3000 il job streammato girava per conto suo,  *
+      * indipendente dalla sessione che lo stream-ava.        *
+      ***                                                   ***
       * il gruppo PUB e' stato tolto da tutti i COBOL e da    *
       * tutti i JEXEC, in questo modo il gruppo di default    *
       * (PUB su HP-3000) diventa la directory di lavoro su    *
@@ -57,6 +65,11 @@
       *
        01 STRINGA-LINK         PIC X(256).
       *
+      *STREAMAT*
+       01 NOME-FILE-STREAM-MEM PIC X(256).
+       01 AT-CLAUSE-MEM        PIC X(40).
+       01 ORA-AT-MEM           PIC X(40).
+      *STREAMAT*
        01 HOME-DIR-COM         PIC X(20).
       *
        01 WCOMMON                     COPY WCOMMONW.
@@ -134,6 +147,12 @@
               PERFORM SCRIVI-SETVAR    THRU SCRIVI-SETVAR-EX
               MOVE ERR TO JRUNC
               GOBACK GIVING JRUNC.
+      *
+           IF STRINGA-LINK (1:4) = 'SFTP'
+                              OR = 'sftp'
+              PERFORM SCRIVI-SFTP    THRU SCRIVI-SFTP-EX
+              MOVE ERR TO JRUNC
+              GOBACK GIVING JRUNC.
       *
            IF STRINGA-LINK (1:3) = 'FTP'
                               OR = 'ftp'
@@ -395,6 +414,22 @@
            MOVE WK-VAR-VALUE TO GLAZIENDA-MEM.
       *      
            MOVE STRINGA-LINK (8: ) TO NOME-FILE-MEM
+      *STREAMAT*
+      *    la sintassi STREAM jobfile;AT=hh:mm accoda il job
+      *    all'orario indicato; senza ;AT= il job viene comunque
+      *    accodato, ma per l'esecuzione immediata (at now), non
+      *    piu' lanciato in linea dentro a questa CALL "SYSTEM"
+           MOVE SPACE               TO NOME-FILE-STREAM-MEM
+                                       AT-CLAUSE-MEM.
+           MOVE "now"                TO ORA-AT-MEM.
+           UNSTRING NOME-FILE-MEM DELIMITED BY ";"
+                       INTO NOME-FILE-STREAM-MEM
+                            AT-CLAUSE-MEM.
+           MOVE NOME-FILE-STREAM-MEM TO NOME-FILE-MEM.
+           IF AT-CLAUSE-MEM (1:3) = "AT=" OR = "at="
+              MOVE AT-CLAUSE-MEM (4: ) TO ORA-AT-MEM
+           END-IF.
+      *STREAMAT*
            UNSTRING NOME-FILE-MEM DELIMITED BY "."
                        INTO NOME-MEM
                             GROUP-MEM
@@ -412,14 +447,18 @@
       *         x"00" DELIMITED BY SIZE
       *         INTO STRINGA-COMANDO.
            DISPLAY DIRECTORY-WJB-MEM 'DIR  '
-              STRING "/home/prorosa/bin/stream.sh " 
-                 DELIMITED BY SIZE              
+      *STREAMAT*
+              STRING "echo /home/prorosa/bin/stream.sh "
+                 DELIMITED BY SIZE
               DIRECTORY-WJB-MEM DELIMITED BY SPACE
                   GLAZIENDA-MEM DELIMITED BY SPACE "/" NOME-MEM
                DELIMITED BY SPACE
                ".wjb"  DELIMITED BY SIZE
+               " | at " DELIMITED BY SIZE
+               ORA-AT-MEM DELIMITED BY SPACE
                x"00" DELIMITED BY SIZE
-               INTO STRINGA-COMANDO.  
+               INTO STRINGA-COMANDO.
+      *STREAMAT*
            DISPLAY 'STRINGA COMANDO ' STRINGA-COMANDO
            CALL "SYSTEM" USING STRINGA-COMANDO
                    GIVING INTO ERR.
@@ -447,6 +486,18 @@
        SCRIVI-FTP-EX.
            EXIT.
       *
+      *SFTP*
+      *il comando SFTP viene emulato allo stesso modo del comando
+      *FTP, ma appoggiandosi ad un trasferimento cifrato: la scelta
+      *fra FTP e SFTP resta del chiamante, che sceglie il verbo in
+      *base alla destinazione (partner/franchisee) da raggiungere
+       SCRIVI-SFTP.
+           call "SFTPSET" using STRINGA-LINK
+                                 ERR
+                                 ERR-PARM.
+       SCRIVI-SFTP-EX.
+           EXIT.
+      *
       *
        COMPONI-HOME-DIR.
            MOVE SPACES TO HOME-DIR-COM.
