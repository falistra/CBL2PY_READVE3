@@ -0,0 +1,271 @@
+000100*CONTROL DYNAMIC
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. TABTAGLIE.
+000310*2026*        09/08/26
+000320*     manutenzione del numero di taglie gestite (NTG-NTG):
+000330*     tabella TAGLIE con una riga per indice di taglia, letta
+000340*     con un'unica lettura (FUNZIONE "L", come il richiamo
+000350*     idxtg/tgxid per una singola taglia) da READVE3, AGSITPFW,
+000360*     STRAPCAR, PRINTDDF e RAPPRAI3 invece della costante NTG-NTG
+000370*     fissata a compilazione; FUNZIONE "M" apre la manutenzione
+000380*     a video (aggiungi/ritira una taglia) per chi amministra
+000390*     la tabella.
+000400*
+000500 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000700 SOURCE-COMPUTER.  HP-3000.
+000800 OBJECT-COMPUTER.  HP-3000.
+000900 SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+001000 INPUT-OUTPUT SECTION.
+001100     FILE-CONTROL.
+001200     SELECT OPTIONAL FILE-TAGLIE ASSIGN TO "TAGLIE"
+001300        ORGANIZATION IS LINE SEQUENTIAL
+001400        FILE STATUS IS CHECK-TG.
+001500*
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800 FD FILE-TAGLIE DATA RECORD REC-TAGLIE.
+001900 01 REC-TAGLIE COPY YTAGLIE.
+002000*
+002100 WORKING-STORAGE SECTION.
+002200*
+002300 77 CHECK-TG          PIC XX.
+002400    88 TG-APERTO      VALUES ARE "05", "00".
+002500    88 TG-NON-TROVATO VALUE "35".
+002600*
+002700 01 NTG-NTG-DEFAULT    PIC S9(4) COMP VALUE 10.
+002800*
+002900*     tabella taglie tenuta in memoria per la manutenzione: si
+003000*     rilegge tutta in ingresso, si modifica la riga voluta e si
+003100*     riscrive tutta in uscita (la tabella e' piccola, poche
+003200*     righe, non serve un file ad accesso diretto)
+003300 01 TAB-TAGLIE-MEM.
+003400    05 RIGA-TM OCCURS 20 INDEXED BY IX-TM.
+003500       10 INDICE-TM             PIC 99.
+003600       10 CODICE-TM             PIC X(4).
+003700       10 STATO-TM              PIC X.
+003800          88 TM-ATTIVA          VALUE "A".
+003900          88 TM-RITIRATA        VALUE "R".
+004000 01 N-RIGHE-TM          PIC S9(4) COMP.
+004100 01 OK-FINE-TG          PIC S9(4) COMP.
+004200    88 LETTO-FINE-TG    VALUE 1.
+004300*
+004400 01 COMANDO-TM          PIC X.
+004500    88 TM-AGGIUNGI      VALUE "A".
+004600    88 TM-RITIRA        VALUE "R".
+004700    88 TM-FINE          VALUE "F".
+004800 01 INDICE-RIC          PIC 99.
+004900 01 CODICE-RIC          PIC X(4).
+005000 01 TROVATO-TM          PIC S9(4) COMP.
+005100    88 RIGA-TROVATA-TM  VALUE 1.
+005150 01 IX-TROVATO-TM       PIC S9(4) COMP.
+005200*
+005300*PAGE
+005400 LINKAGE SECTION.
+005500*
+005600 01 W-COMMON          COPY WCOMMONW.
+005700*
+005800 01 PAR-TABTAGLIE     COPY PARTAGLIE.
+005900*
+006000 PROCEDURE DIVISION  USING W-COMMON
+006100                           PAR-TABTAGLIE.
+006200 INIZIO.
+006300     EVALUATE TRUE
+006400        WHEN TT-CARICA
+006500           PERFORM CARICA-TAGLIE THRU EX-CARICA-TAGLIE
+006600        WHEN TT-MANUTENZIONE
+006700           PERFORM MANUTENZIONE-TAGLIE THRU EX-MANUTENZIONE-TAGLIE
+006800     END-EVALUATE.
+006900 FINE.
+007000     EXIT PROGRAM.
+007100*
+007200*
+007300*     lettura unica della tabella: NTG-NTG-OUT e' l'indice piu'
+007400*     alto fra le taglie attive; se la tabella non e' ancora
+007500*     stata creata si torna il valore di sempre (10), cosi' i
+007600*     programmi chiamanti restano invariati finche' nessuno
+007700*     amministra la tabella
+007800 CARICA-TAGLIE.
+007900     MOVE NTG-NTG-DEFAULT TO NTG-NTG-OUT.
+008000     OPEN INPUT FILE-TAGLIE.
+008100     IF TG-APERTO
+008200        PERFORM LEGGI-RIGA-CARICA THRU EX-LEGGI-RIGA-CARICA
+008300           UNTIL LETTO-FINE-TG
+008400        CLOSE FILE-TAGLIE
+008500     END-IF.
+008600 EX-CARICA-TAGLIE.
+008700     EXIT.
+008800*
+008900 LEGGI-RIGA-CARICA.
+009000     READ FILE-TAGLIE
+009100        AT END
+009200           MOVE 1 TO OK-FINE-TG
+009300        NOT AT END
+009400           IF TAGLIA-ATTIVA-TG AND INDICE-TG > NTG-NTG-OUT
+009500              MOVE INDICE-TG TO NTG-NTG-OUT
+009600           END-IF
+009700     END-READ.
+009800 EX-LEGGI-RIGA-CARICA.
+009900     EXIT.
+010000*
+010100*
+010200*     manutenzione a video: carica la tabella in memoria (se
+010300*     manca il file, parte dalla situazione di sempre, taglie
+010400*     1-10 tutte attive e senza codice), lascia aggiungere o
+010500*     ritirare una taglia per volta e riscrive il file
+010600 MANUTENZIONE-TAGLIE.
+010700     PERFORM CARICA-TAB-MEM THRU EX-CARICA-TAB-MEM.
+010800     PERFORM STAMPA-TABELLA THRU EX-STAMPA-TABELLA.
+010900     MOVE SPACES TO COMANDO-TM.
+011000     PERFORM CHIEDI-COMANDO THRU EX-CHIEDI-COMANDO
+011100        UNTIL TM-FINE.
+011200     PERFORM RISCRIVI-TAB-MEM THRU EX-RISCRIVI-TAB-MEM.
+011300 EX-MANUTENZIONE-TAGLIE.
+011400     EXIT.
+011500*
+011600 CARICA-TAB-MEM.
+011700     MOVE 0 TO N-RIGHE-TM.
+011800     OPEN INPUT FILE-TAGLIE.
+011900     IF TG-APERTO
+012000        MOVE 0 TO OK-FINE-TG
+012100        PERFORM LEGGI-RIGA-MEM THRU EX-LEGGI-RIGA-MEM
+012200           UNTIL LETTO-FINE-TG
+012300        CLOSE FILE-TAGLIE
+012400     ELSE
+012500        PERFORM SEMINA-TAB-MEM THRU EX-SEMINA-TAB-MEM
+012600           VARYING IX-TM FROM 1 BY 1
+012700           UNTIL IX-TM > NTG-NTG-DEFAULT
+012800        MOVE NTG-NTG-DEFAULT TO N-RIGHE-TM
+012900     END-IF.
+013000 EX-CARICA-TAB-MEM.
+013100     EXIT.
+013200*
+013300 SEMINA-TAB-MEM.
+013400     MOVE IX-TM TO INDICE-TM (IX-TM).
+013500     MOVE SPACES TO CODICE-TM (IX-TM).
+013600     MOVE "A" TO STATO-TM (IX-TM).
+013700 EX-SEMINA-TAB-MEM.
+013800     EXIT.
+013900*
+014000 LEGGI-RIGA-MEM.
+014100     READ FILE-TAGLIE
+014200        AT END
+014300           MOVE 1 TO OK-FINE-TG
+014400        NOT AT END
+014500           ADD 1 TO N-RIGHE-TM
+014600           MOVE INDICE-TG TO INDICE-TM (N-RIGHE-TM)
+014700           MOVE CODICE-TG TO CODICE-TM (N-RIGHE-TM)
+014800           MOVE STATO-TG  TO STATO-TM  (N-RIGHE-TM)
+014900     END-READ.
+015000 EX-LEGGI-RIGA-MEM.
+015100     EXIT.
+015200*
+015300 RISCRIVI-TAB-MEM.
+015400     OPEN OUTPUT FILE-TAGLIE.
+015500     PERFORM SCRIVI-RIGA-MEM THRU EX-SCRIVI-RIGA-MEM
+015600        VARYING IX-TM FROM 1 BY 1
+015700        UNTIL IX-TM > N-RIGHE-TM.
+015800     CLOSE FILE-TAGLIE.
+015900 EX-RISCRIVI-TAB-MEM.
+016000     EXIT.
+016100*
+016200 SCRIVI-RIGA-MEM.
+016300     MOVE INDICE-TM (IX-TM) TO INDICE-TG.
+016400     MOVE CODICE-TM (IX-TM) TO CODICE-TG.
+016500     MOVE STATO-TM  (IX-TM) TO STATO-TG.
+016600     MOVE " " TO T-1-TG T-2-TG.
+016700     WRITE REC-TAGLIE.
+016800 EX-SCRIVI-RIGA-MEM.
+016900     EXIT.
+017000*
+017100 STAMPA-TABELLA.
+017200     DISPLAY "----  TABELLA TAGLIE  -------------------------".
+017300     PERFORM STAMPA-RIGA-TAB THRU EX-STAMPA-RIGA-TAB
+017400        VARYING IX-TM FROM 1 BY 1
+017500        UNTIL IX-TM > N-RIGHE-TM.
+017600 EX-STAMPA-TABELLA.
+017700     EXIT.
+017800*
+017900 STAMPA-RIGA-TAB.
+018000     DISPLAY INDICE-TM (IX-TM) " " CODICE-TM (IX-TM)
+018100             " " STATO-TM (IX-TM).
+018200 EX-STAMPA-RIGA-TAB.
+018300     EXIT.
+018400*
+018500 CHIEDI-COMANDO.
+018600     DISPLAY "Comando: A=aggiungi R=ritira F=fine " NO ADVANCING.
+018700     ACCEPT COMANDO-TM.
+018800     EVALUATE TRUE
+018900        WHEN TM-AGGIUNGI
+019000           PERFORM COMANDO-AGGIUNGI THRU EX-COMANDO-AGGIUNGI
+019100        WHEN TM-RITIRA
+019200           PERFORM COMANDO-RITIRA THRU EX-COMANDO-RITIRA
+019300        WHEN TM-FINE
+019400           CONTINUE
+019500        WHEN OTHER
+019600           DISPLAY "Comando non valido"
+019700     END-EVALUATE.
+019800     IF NOT TM-FINE
+019900        PERFORM STAMPA-TABELLA THRU EX-STAMPA-TABELLA
+020000     END-IF.
+020100 EX-CHIEDI-COMANDO.
+020200     EXIT.
+020300*
+020400 COMANDO-AGGIUNGI.
+020500     DISPLAY "Indice taglia (2 cifre) " NO ADVANCING.
+020600     ACCEPT INDICE-RIC.
+      *     INDICE-RIC finisce come subscript/loop bound nelle OCCURS
+      *     10 di NTGOCCURS (YSITPF/YMOVMAG/PARAGGPF/PARRESOF/DRECTRAS
+      *     e READVE3): finche' quelle tabelle non vengono allargate,
+      *     un indice oltre NTG-NTG-DEFAULT andrebbe fuori area
+           IF INDICE-RIC > NTG-NTG-DEFAULT
+              DISPLAY "Indice fuori limite (max " NTG-NTG-DEFAULT ")"
+              GO TO EX-COMANDO-AGGIUNGI
+           END-IF.
+020700     DISPLAY "Codice taglia (4 car)   " NO ADVANCING.
+020800     ACCEPT CODICE-RIC.
+020900     PERFORM CERCA-INDICE THRU EX-CERCA-INDICE.
+021000     IF RIGA-TROVATA-TM
+021100        MOVE CODICE-RIC TO CODICE-TM (IX-TROVATO-TM)
+021200        MOVE "A" TO STATO-TM (IX-TROVATO-TM)
+021300     ELSE
+021400        IF N-RIGHE-TM < 20
+021500           ADD 1 TO N-RIGHE-TM
+021600           MOVE INDICE-RIC TO INDICE-TM (N-RIGHE-TM)
+021700           MOVE CODICE-RIC TO CODICE-TM (N-RIGHE-TM)
+021800           MOVE "A" TO STATO-TM (N-RIGHE-TM)
+021900        ELSE
+022000           DISPLAY "Tabella piena"
+022100        END-IF
+022200     END-IF.
+022300 EX-COMANDO-AGGIUNGI.
+022400     EXIT.
+022500*
+022600 COMANDO-RITIRA.
+022700     DISPLAY "Indice taglia da ritirare (2 cifre) " NO ADVANCING.
+022800     ACCEPT INDICE-RIC.
+022900     PERFORM CERCA-INDICE THRU EX-CERCA-INDICE.
+023000     IF RIGA-TROVATA-TM
+023100        MOVE "R" TO STATO-TM (IX-TROVATO-TM)
+023200     ELSE
+023300        DISPLAY "Indice non trovato"
+023400     END-IF.
+023500 EX-COMANDO-RITIRA.
+023600     EXIT.
+023700*
+023800*     cerca INDICE-RIC in TAB-TAGLIE-MEM; se trovata lascia
+023900*     IX-TROVATO-TM puntato sulla riga, come GET-LOCALITA
+024000 CERCA-INDICE.
+024100     MOVE 0 TO TROVATO-TM.
+024200     MOVE 0 TO IX-TROVATO-TM.
+024300     PERFORM VARYING IX-TM FROM 1 BY 1
+024400        UNTIL (IX-TM > N-RIGHE-TM) OR RIGA-TROVATA-TM
+024500        IF INDICE-TM (IX-TM) = INDICE-RIC
+024600           MOVE 1 TO TROVATO-TM
+024700           MOVE IX-TM TO IX-TROVATO-TM
+024800        END-IF
+024900     END-PERFORM.
+025000 EX-CERCA-INDICE.
+025100     EXIT.
+025200*
+025500*      FINE PROGRAMMA    **** /K TABTAGLIE.COB  *****
